@@ -16,6 +16,7 @@
       *****************************************************************
       **  DATE       AUTH.   DESCRIPTION                             **
 TLB003**  13Apr21     CTS    CHANGES FOR NEW BUSINESS                **
+64919S**  09AUG26     DEV    ADD BUNDLE-ASSIGNMENT SUMMARY REPORT    **
       *****************************************************************
 
       
@@ -52,7 +53,24 @@ TLB003**  13Apr21     CTS    CHANGES FOR NEW BUSINESS                **
               88 WS-BUNDLE-APP-NO              VALUE 'N'.
            05 WS-HI-BUNDLE-APP-CHK             PIC X(15)
                                               VALUE '999999999999999'.
-                                              
+
+64919S     05 WS-BNDL-SUMM-CNT                  PIC 9(03) COMP
+                                              VALUE ZERO.
+64919S     05 WS-BNDL-SUMM-TBL.
+64919S        10 WS-BNDL-SUMM-ENTRY OCCURS 200 TIMES
+64919S                              INDEXED BY WS-BNDL-IDX.
+64919S           15 WS-BNDL-SUMM-APP-ID         PIC X(15).
+64919S           15 WS-BNDL-SUMM-MBR-CNT        PIC 9(03) COMP.
+64919S           15 WS-BNDL-SUMM-MBR-POL-ID OCCURS 20 TIMES
+64919S                                       PIC X(07).
+64919S     05 WS-BNDL-SUMM-FULL-SW              PIC X(01)
+                                              VALUE 'N'.
+64919S        88 WS-BNDL-SUMM-FULL               VALUE 'Y'.
+64919S     05 WS-BNDL-MBR-LINE                   PIC X(80).
+64919S     05 WS-BNDL-MBR-DISP-IDX                PIC 9(02) COMP.
+64919S     05 WS-BNDL-MBR-IDX                     PIC 9(02) COMP.
+64919S     05 WS-BNDL-DISP-CNT                     PIC ZZ9.
+
       *****************************************************************
       *  COMMON COPYBOOKS                                             *
       *****************************************************************
@@ -377,9 +395,17 @@ TLB003**  13Apr21     CTS    CHANGES FOR NEW BUSINESS                **
                    PERFORM  POL-2000-REWRITE
                        THRU POL-2000-REWRITE-X
                    SET  WS-BUNDLE-POL-YES   TO TRUE
-               END-IF           
+64919S             PERFORM  8010-ADD-BUNDLE-SUMM-ENTRY
+64919S                 THRU 8010-ADD-BUNDLE-SUMM-ENTRY-X
+64919S             MOVE WS-HOLD-POL-ID      TO WS-BNDL-MBR-LINE (1:7)
+64919S             PERFORM  8020-ADD-BUNDLE-SUMM-MEMBER
+64919S                 THRU 8020-ADD-BUNDLE-SUMM-MEMBER-X
+64919S             MOVE RCLN2-POL-ID        TO WS-BNDL-MBR-LINE (1:7)
+64919S             PERFORM  8020-ADD-BUNDLE-SUMM-MEMBER
+64919S                 THRU 8020-ADD-BUNDLE-SUMM-MEMBER-X
+               END-IF
            END-IF.
-        
+
           PERFORM  3200-UPDATE-BUNDLE-APP-ID
               THRU 3200-UPDATE-BUNDLE-APP-ID-X
               UNTIL WCLN2-IO-EOF.
@@ -406,6 +432,9 @@ TLB003**  13Apr21     CTS    CHANGES FOR NEW BUSINESS                **
                THRU POL-2000-REWRITE-X.
            SET  WS-BUNDLE-APP-YES           TO TRUE.
            SET  WS-BUNDLE-POL-YES           TO TRUE.
+64919S     MOVE RCLN2-POL-ID                TO WS-BNDL-MBR-LINE (1:7).
+64919S     PERFORM  8020-ADD-BUNDLE-SUMM-MEMBER
+64919S         THRU 8020-ADD-BUNDLE-SUMM-MEMBER-X.
            PERFORM  CLN2-2000-READ-NEXT
                THRU CLN2-2000-READ-NEXT-X.
 
@@ -453,9 +482,17 @@ TLB003**  13Apr21     CTS    CHANGES FOR NEW BUSINESS                **
                        THRU POL-2000-REWRITE-X
                    SET  WS-BUNDLE-APP-YES   TO TRUE
                    SET  WS-BUNDLE-POL-YES   TO TRUE
-               END-IF           
-           END-IF.         
-     
+64919S             PERFORM  8010-ADD-BUNDLE-SUMM-ENTRY
+64919S                 THRU 8010-ADD-BUNDLE-SUMM-ENTRY-X
+64919S             MOVE WS-HOLD-POL-ID      TO WS-BNDL-MBR-LINE (1:7)
+64919S             PERFORM  8020-ADD-BUNDLE-SUMM-MEMBER
+64919S                 THRU 8020-ADD-BUNDLE-SUMM-MEMBER-X
+64919S             MOVE RCLN1-POL-ID        TO WS-BNDL-MBR-LINE (1:7)
+64919S             PERFORM  8020-ADD-BUNDLE-SUMM-MEMBER
+64919S                 THRU 8020-ADD-BUNDLE-SUMM-MEMBER-X
+               END-IF
+           END-IF.
+
            PERFORM  3400-UPDATE-BUNDLE-APP-ID
                THRU 3400-UPDATE-BUNDLE-APP-ID-X
                UNTIL WCLN1-IO-EOF.
@@ -482,6 +519,9 @@ TLB003**  13Apr21     CTS    CHANGES FOR NEW BUSINESS                **
                THRU POL-2000-REWRITE-X.
            SET  WS-BUNDLE-APP-YES           TO TRUE.
            SET  WS-BUNDLE-POL-YES           TO TRUE.
+64919S     MOVE RCLN1-POL-ID                TO WS-BNDL-MBR-LINE (1:7).
+64919S     PERFORM  8020-ADD-BUNDLE-SUMM-MEMBER
+64919S         THRU 8020-ADD-BUNDLE-SUMM-MEMBER-X.
            PERFORM  CLN1-2000-READ-NEXT
                THRU CLN1-2000-READ-NEXT-X.
 
@@ -511,7 +551,115 @@ TLB003**  13Apr21     CTS    CHANGES FOR NEW BUSINESS                **
                
        4000-UPDATE-TPCOM-X.
            EXIT.
-      /                 
+      /
+      *****************************************************************
+      *  BUNDLE-ASSIGNMENT SUMMARY REPORT                              *
+      *****************************************************************
+64919S/
+64919S*----------------------------
+64919S 8000-PRINT-BUNDLE-SUMMARY.
+64919S*----------------------------
+64919S
+64919S     MOVE SPACES                      TO ROCF-SEQ-REC-INFO.
+64919S     PERFORM  OCF-1000-WRITE
+64919S         THRU OCF-1000-WRITE-X.
+64919S
+64919S*    MSG:BUNDLE ASSIGNMENT SUMMARY
+64919S     MOVE  'CS94030006'               TO WGLOB-MSG-REF-INFO.
+64919S     PERFORM  0260-1000-GENERATE-MESSAGE
+64919S         THRU 0260-1000-GENERATE-MESSAGE-X.
+64919S
+64919S     MOVE SPACES                      TO ROCF-SEQ-REC-INFO.
+64919S     PERFORM  OCF-1000-WRITE
+64919S         THRU OCF-1000-WRITE-X.
+64919S
+64919S     PERFORM  8010-PRINT-BUNDLE-SUMM-ENTRY
+64919S         THRU 8010-PRINT-BUNDLE-SUMM-ENTRY-X
+64919S         VARYING WS-BNDL-IDX FROM 1 BY 1
+64919S           UNTIL WS-BNDL-IDX > WS-BNDL-SUMM-CNT.
+64919S
+64919S 8000-PRINT-BUNDLE-SUMMARY-X.
+64919S     EXIT.
+64919S/
+64919S*--------------------------------
+64919S 8010-PRINT-BUNDLE-SUMM-ENTRY.
+64919S*--------------------------------
+64919S
+64919S     MOVE WS-BNDL-SUMM-MBR-CNT (WS-BNDL-IDX) TO WS-BNDL-DISP-CNT.
+64919S     MOVE SPACES                      TO ROCF-SEQ-REC-INFO.
+64919S     STRING 'BUNDLE APP ID: '
+64919S            WS-BNDL-SUMM-APP-ID (WS-BNDL-IDX)
+64919S            '   MEMBER COUNT: '
+64919S            WS-BNDL-DISP-CNT
+64919S       DELIMITED BY SIZE  INTO  ROCF-SEQ-REC-INFO.
+64919S     PERFORM  OCF-1000-WRITE
+64919S         THRU OCF-1000-WRITE-X.
+64919S
+64919S     MOVE SPACES                      TO WS-BNDL-MBR-LINE.
+64919S     STRING '   MEMBERS: '   DELIMITED BY SIZE
+64919S            INTO WS-BNDL-MBR-LINE.
+64919S     MOVE 13                          TO WS-BNDL-MBR-DISP-IDX.
+64919S
+64919S     PERFORM  8020-APPEND-BUNDLE-SUMM-MBR
+64919S         THRU 8020-APPEND-BUNDLE-SUMM-MBR-X
+64919S         VARYING WS-BNDL-MBR-IDX FROM 1 BY 1
+64919S           UNTIL WS-BNDL-MBR-IDX >
+64919S                 WS-BNDL-SUMM-MBR-CNT (WS-BNDL-IDX).
+64919S
+64919S     MOVE WS-BNDL-MBR-LINE            TO ROCF-SEQ-REC-INFO.
+64919S     PERFORM  OCF-1000-WRITE
+64919S         THRU OCF-1000-WRITE-X.
+64919S
+64919S 8010-PRINT-BUNDLE-SUMM-ENTRY-X.
+64919S     EXIT.
+64919S/
+64919S*-------------------------------
+64919S 8020-APPEND-BUNDLE-SUMM-MBR.
+64919S*-------------------------------
+64919S
+64919S     MOVE WS-BNDL-SUMM-MBR-POL-ID (WS-BNDL-IDX WS-BNDL-MBR-IDX)
+64919S                                     TO WS-BNDL-MBR-LINE
+64919S                                        (WS-BNDL-MBR-DISP-IDX:7).
+64919S     ADD  8                           TO WS-BNDL-MBR-DISP-IDX.
+64919S
+64919S 8020-APPEND-BUNDLE-SUMM-MBR-X.
+64919S     EXIT.
+64919S/
+64919S*--------------------------------
+64919S 8010-ADD-BUNDLE-SUMM-ENTRY.
+64919S*--------------------------------
+64919S
+64919S     IF  WS-BNDL-SUMM-CNT < 200
+64919S         ADD  1                       TO WS-BNDL-SUMM-CNT
+64919S         SET  WS-BNDL-IDX             TO WS-BNDL-SUMM-CNT
+64919S         MOVE WS-BUNDLE-APP-ID        TO
+64919S              WS-BNDL-SUMM-APP-ID (WS-BNDL-IDX)
+64919S         MOVE ZERO                    TO
+64919S              WS-BNDL-SUMM-MBR-CNT (WS-BNDL-IDX)
+64919S     ELSE
+64919S         SET  WS-BNDL-SUMM-FULL       TO TRUE
+64919S     END-IF.
+64919S
+64919S 8010-ADD-BUNDLE-SUMM-ENTRY-X.
+64919S     EXIT.
+64919S/
+64919S*--------------------------------
+64919S 8020-ADD-BUNDLE-SUMM-MEMBER.
+64919S*--------------------------------
+64919S
+64919S     IF  WS-BNDL-SUMM-CNT > ZERO
+64919S     AND NOT WS-BNDL-SUMM-FULL
+64919S     AND WS-BNDL-SUMM-MBR-CNT (WS-BNDL-IDX) < 20
+64919S         ADD  1                       TO
+64919S              WS-BNDL-SUMM-MBR-CNT (WS-BNDL-IDX)
+64919S         MOVE WS-BNDL-MBR-LINE (1:7)  TO
+64919S              WS-BNDL-SUMM-MBR-POL-ID (WS-BNDL-IDX
+64919S              WS-BNDL-SUMM-MBR-CNT (WS-BNDL-IDX))
+64919S     END-IF.
+64919S
+64919S 8020-ADD-BUNDLE-SUMM-MEMBER-X.
+64919S     EXIT.
+64919S/
       *-----------------
        9999-CLOSE-FILES.
       *-----------------
@@ -522,6 +670,11 @@ TLB003**  13Apr21     CTS    CHANGES FOR NEW BUSINESS                **
            PERFORM  9403-4000-CLOSE
                THRU 9403-4000-CLOSE-X.
 
+64919S     IF  WS-BNDL-SUMM-CNT > ZERO
+64919S         PERFORM  8000-PRINT-BUNDLE-SUMMARY
+64919S             THRU 8000-PRINT-BUNDLE-SUMMARY-X
+64919S     END-IF.
+
            PERFORM  OCF-4000-CLOSE
                THRU OCF-4000-CLOSE-X.
 
