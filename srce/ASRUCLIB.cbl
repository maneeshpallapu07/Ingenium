@@ -19,6 +19,11 @@ APEX54**  31DEC96  TJS    MODIFICATIONS FOR MAINTAINABILITY          **
 557698**  30SEP97  TJS    MIXED CASE DATA                            **
 557700**  30SEP97  TJS    APEX UPLOAD 5.5                            **
 014590**  15DEC99  60     ARCHITECTURAL CHANGES                      **
+806940**  09AUG26  DEV    ADD CHECK-DIGIT VALIDATION FOR PAC          **
+806940**                  INSTITUTION/TRANSIT/ACCOUNT NUMBERS         **
+86083F**  09AUG26  DEV    FLAG A MISMATCH WHEN AN INDIVIDUAL NAME IS  **
+86083F**                  UPLOADED FOR A CLIENT THE RECORD ALREADY    **
+86083F**                  CARRIES AS A CORPORATE/TRUST OWNER          **
       *****************************************************************
  
       **********************
@@ -44,6 +49,25 @@ APEX54**  31DEC96  TJS    MODIFICATIONS FOR MAINTAINABILITY          **
       *****************************************************************
        COPY ACWWAPUP.
       /
+806940 01  WS-CHKD-WORK-AREA.
+806940     05  WS-CHKD-INPUT               PIC X(18).
+806940     05  WS-CHKD-CHAR-R  REDEFINES WS-CHKD-INPUT.
+806940         10  WS-CHKD-CHAR            OCCURS 18 TIMES
+806940                                     PIC X(01).
+806940     05  WS-CHKD-DIGIT-R REDEFINES WS-CHKD-INPUT.
+806940         10  WS-CHKD-DIGIT           OCCURS 18 TIMES
+806940                                     PIC 9(01).
+806940     05  WS-CHKD-LAST-POS            PIC S9(04) COMP.
+806940     05  WS-CHKD-POS                 PIC S9(04) COMP.
+806940     05  WS-CHKD-DIGIT-VAL           PIC S9(02) COMP.
+806940     05  WS-CHKD-SUM                 PIC S9(05) COMP.
+806940     05  WS-CHKD-DOUBLE-SW           PIC X(01).
+806940         88  WS-CHKD-DOUBLE-DIGIT        VALUE 'Y'.
+806940         88  WS-CHKD-SINGLE-DIGIT        VALUE 'N'.
+806940     05  WS-CHKD-VALID-SW            PIC X(01).
+806940         88  WS-CHKD-VALID               VALUE 'Y'.
+806940         88  WS-CHKD-INVALID             VALUE 'N'.
+      /
       *****************************************************************
       *  I/O COPYBOOKS
       *****************************************************************
@@ -129,11 +153,13 @@ APEX54**  31DEC96  TJS    MODIFICATIONS FOR MAINTAINABILITY          **
                     PERFORM  2100-CLI-CO-NM
                         THRU 2100-CLI-CO-NM-X
  
-               WHEN 'CLI_PAC_ACCT_ID'
-                    MOVE LAPUP-INPUT-DATA   TO LCLIB-CLI-PAC-ACCT-ID
+806940         WHEN 'CLI_PAC_ACCT_ID'
+806940              PERFORM  2200-CLI-PAC-ACCT-ID
+806940                  THRU 2200-CLI-PAC-ACCT-ID-X
  
-               WHEN 'CLI_PAC_BNK_ID'
-                    MOVE LAPUP-INPUT-DATA   TO LCLIB-CLI-PAC-BNK-ID
+806940         WHEN 'CLI_PAC_BNK_ID'
+806940              PERFORM  2400-CLI-PAC-BNK-ID
+806940                  THRU 2400-CLI-PAC-BNK-ID-X
  
                WHEN 'CLI_PAC_MICR_IND'
                     PERFORM  2300-CLI-PAC-MICR-IND
@@ -143,8 +169,9 @@ APEX54**  31DEC96  TJS    MODIFICATIONS FOR MAINTAINABILITY          **
                     PERFORM  2500-PAC-ACCT-TYP-CD
                         THRU 2500-PAC-ACCT-TYP-CD-X
  
-               WHEN 'PAC_BNK_BR_CD'
-                    MOVE LAPUP-INPUT-DATA   TO LCLIB-PAC-BNK-BR-ID
+806940         WHEN 'PAC_BNK_BR_CD'
+806940              PERFORM  2600-PAC-BNK-BR-CD
+806940                  THRU 2600-PAC-BNK-BR-CD-X
  
                WHEN OTHER
                     SET  LAPUP-UNKNOWN-FIELD-ERR
@@ -180,6 +207,8 @@ APEX54**  31DEC96  TJS    MODIFICATIONS FOR MAINTAINABILITY          **
 557698              PERFORM  8000-TRANSLATE-UPPER-CASE
 557698                  THRU 8000-TRANSLATE-UPPER-CASE-X
                     MOVE LAPUP-INPUT-DATA   TO LCLIB-PAC-FIRST-NM
+86083F              PERFORM  2115-CHECK-CLI-TYP-MISMATCH
+86083F                  THRU 2115-CHECK-CLI-TYP-MISMATCH-X
                     SET  LAPUP-REC-CHANGED  TO TRUE
  
                WHEN 'INITIAL'
@@ -190,6 +219,8 @@ APEX54**  31DEC96  TJS    MODIFICATIONS FOR MAINTAINABILITY          **
 557698              PERFORM  8000-TRANSLATE-UPPER-CASE
 557698                  THRU 8000-TRANSLATE-UPPER-CASE-X
                     MOVE LAPUP-INPUT-DATA   TO LCLIB-PAC-LAST-NM
+86083F              PERFORM  2115-CHECK-CLI-TYP-MISMATCH
+86083F                  THRU 2115-CHECK-CLI-TYP-MISMATCH-X
                     SET  LAPUP-REC-CHANGED  TO TRUE
  
                WHEN OTHER
@@ -201,6 +232,47 @@ APEX54**  31DEC96  TJS    MODIFICATIONS FOR MAINTAINABILITY          **
        2110-EVALUATE-NAME-X.
            EXIT.
       /
+86083F*-----------------------------
+86083F 2115-CHECK-CLI-TYP-MISMATCH.
+86083F*-----------------------------
+86083F*
+86083F* AN INDIVIDUAL NAME PART IS BEING STORED FOR THIS CLIENT, BUT
+86083F* IF THE CLIENT IS ALREADY CARRIED ELSEWHERE ON THE RECORD AS
+86083F* A CORPORATE OR TRUST OWNER, THE NAME DOESN'T AGREE WITH THE
+86083F* CLIENT TYPE - FLAG IT FOR MANUAL UNDERWRITING REVIEW RATHER
+86083F* THAN LETTING THE UPLOAD SILENTLY DEFAULT TO INDIVIDUAL.
+86083F*
+86083F     IF  RCLIB-CLI-OWNR-TYP-CD = 'CORP'
+86083F     OR  RCLIB-CLI-OWNR-TYP-CD = 'TRUST'
+86083F         SET  LAPUP-TRAN-CONV-ERR    TO TRUE
+86083F     END-IF.
+86083F
+86083F 2115-CHECK-CLI-TYP-MISMATCH-X.
+86083F     EXIT.
+      /
+806940*----------------------
+806940 2200-CLI-PAC-ACCT-ID.
+806940*----------------------
+806940*
+806940* PAC BANK ACCOUNT NUMBER - VALIDATE THE TRAILING CHECK DIGIT
+806940* BEFORE STORING SO A MISTYPED DIGIT IS CAUGHT AT UPLOAD TIME
+806940* RATHER THAN AS AN NSF/INVALID-ACCOUNT REJECTION FROM THE BANK.
+806940*
+806940     MOVE LAPUP-INPUT-DATA           TO WS-CHKD-INPUT.
+806940
+806940     PERFORM  8100-VALIDATE-CHECK-DIGIT
+806940         THRU 8100-VALIDATE-CHECK-DIGIT-X.
+806940
+806940     IF  WS-CHKD-VALID
+806940         MOVE LAPUP-INPUT-DATA       TO LCLIB-CLI-PAC-ACCT-ID
+806940         SET  LAPUP-REC-CHANGED      TO TRUE
+806940     ELSE
+806940         SET  LAPUP-TRAN-CONV-ERR    TO TRUE
+806940     END-IF.
+806940
+806940 2200-CLI-PAC-ACCT-ID-X.
+806940     EXIT.
+      /
       *----------------------
        2300-CLI-PAC-MICR-IND.
       *----------------------
@@ -222,6 +294,34 @@ APEX54**  31DEC96  TJS    MODIFICATIONS FOR MAINTAINABILITY          **
        2300-CLI-PAC-MICR-IND-X.
            EXIT.
       /
+806940*----------------------
+806940 2400-CLI-PAC-BNK-ID.
+806940*----------------------
+806940*
+806940* PAC FINANCIAL INSTITUTION NUMBER - MUST BE 3 NUMERIC DIGITS
+806940* WITH A VALID TRAILING CHECK DIGIT, SAME RATIONALE AS THE
+806940* ACCOUNT NUMBER CHECK IN 2200-CLI-PAC-ACCT-ID.
+806940*
+806940     MOVE LAPUP-INPUT-DATA           TO WS-CHKD-INPUT.
+806940
+806940     IF  LAPUP-INPUT-DATA NOT NUMERIC
+806940         SET  LAPUP-TRAN-CONV-ERR    TO TRUE
+806940         GO TO 2400-CLI-PAC-BNK-ID-X
+806940     END-IF.
+806940
+806940     PERFORM  8100-VALIDATE-CHECK-DIGIT
+806940         THRU 8100-VALIDATE-CHECK-DIGIT-X.
+806940
+806940     IF  WS-CHKD-VALID
+806940         MOVE LAPUP-INPUT-DATA       TO LCLIB-CLI-PAC-BNK-ID
+806940         SET  LAPUP-REC-CHANGED      TO TRUE
+806940     ELSE
+806940         SET  LAPUP-TRAN-CONV-ERR    TO TRUE
+806940     END-IF.
+806940
+806940 2400-CLI-PAC-BNK-ID-X.
+806940     EXIT.
+      /
       *---------------------
        2500-PAC-ACCT-TYP-CD.
       *---------------------
@@ -243,6 +343,35 @@ APEX54**  31DEC96  TJS    MODIFICATIONS FOR MAINTAINABILITY          **
        2500-PAC-ACCT-TYP-CD-X.
            EXIT.
       /
+806940*---------------------
+806940 2600-PAC-BNK-BR-CD.
+806940*---------------------
+806940*
+806940* PAC TRANSIT/BRANCH NUMBER - MUST BE 5 NUMERIC DIGITS WITH A
+806940* VALID TRAILING CHECK DIGIT (STANDARD MICR TRANSIT CHECK),
+806940* SAME RATIONALE AS THE ACCOUNT NUMBER CHECK IN 2200-CLI-PAC-
+806940* ACCT-ID.
+806940*
+806940     MOVE LAPUP-INPUT-DATA           TO WS-CHKD-INPUT.
+806940
+806940     IF  LAPUP-INPUT-DATA NOT NUMERIC
+806940         SET  LAPUP-TRAN-CONV-ERR    TO TRUE
+806940         GO TO 2600-PAC-BNK-BR-CD-X
+806940     END-IF.
+806940
+806940     PERFORM  8100-VALIDATE-CHECK-DIGIT
+806940         THRU 8100-VALIDATE-CHECK-DIGIT-X.
+806940
+806940     IF  WS-CHKD-VALID
+806940         MOVE LAPUP-INPUT-DATA       TO LCLIB-PAC-BNK-BR-ID
+806940         SET  LAPUP-REC-CHANGED      TO TRUE
+806940     ELSE
+806940         SET  LAPUP-TRAN-CONV-ERR    TO TRUE
+806940     END-IF.
+806940
+806940 2600-PAC-BNK-BR-CD-X.
+806940     EXIT.
+      /
       *-------------------------
        3000-PROCESS-FIELD-FIELD.
       *-------------------------
@@ -273,6 +402,92 @@ APEX54**  31DEC96  TJS    MODIFICATIONS FOR MAINTAINABILITY          **
 557698 8000-TRANSLATE-UPPER-CASE-X.
 557698     EXIT.
       /
+806940*-----------------------------
+806940 8100-VALIDATE-CHECK-DIGIT.
+806940*-----------------------------
+806940*
+806940* STANDARD MODULUS-10 (DOUBLE-ADD-DOUBLE) CHECK DIGIT, APPLIED
+806940* TO THE RIGHTMOST DIGIT OF WS-CHKD-INPUT AGAINST THE DIGITS
+806940* PRECEDING IT.  CATCHES A SINGLE MISTYPED OR TRANSPOSED DIGIT
+806940* IN A PAC INSTITUTION, TRANSIT, OR ACCOUNT NUMBER.
+806940*
+806940     SET  WS-CHKD-VALID              TO TRUE.
+806940     MOVE ZERO                       TO WS-CHKD-SUM.
+806940     SET  WS-CHKD-SINGLE-DIGIT       TO TRUE.
+
+806940     PERFORM  8110-FIND-LAST-DIGIT-POS
+806940         THRU 8110-FIND-LAST-DIGIT-POS-X.
+
+806940     IF  WS-CHKD-LAST-POS < 2
+806940         SET  WS-CHKD-INVALID        TO TRUE
+806940         GO TO 8100-VALIDATE-CHECK-DIGIT-X
+806940     END-IF.
+
+806940     PERFORM  8120-ACCUM-CHECK-DIGIT
+806940         THRU 8120-ACCUM-CHECK-DIGIT-X
+806940         VARYING WS-CHKD-POS FROM WS-CHKD-LAST-POS BY -1
+806940         UNTIL WS-CHKD-POS < 1.
+
+806940     IF  WS-CHKD-VALID
+806940     AND FUNCTION MOD (WS-CHKD-SUM, 10)  NOT = 0
+806940         SET  WS-CHKD-INVALID        TO TRUE
+806940     END-IF.
+
+806940 8100-VALIDATE-CHECK-DIGIT-X.
+806940     EXIT.
+      /
+806940*-----------------------------
+806940 8110-FIND-LAST-DIGIT-POS.
+806940*-----------------------------
+
+806940     MOVE ZERO                       TO WS-CHKD-LAST-POS.
+
+806940     PERFORM  8115-CHECK-DIGIT-POS
+806940         THRU 8115-CHECK-DIGIT-POS-X
+806940         VARYING WS-CHKD-POS FROM 18 BY -1
+806940         UNTIL WS-CHKD-POS < 1.
+
+806940 8110-FIND-LAST-DIGIT-POS-X.
+806940     EXIT.
+      /
+806940*-----------------------
+806940 8115-CHECK-DIGIT-POS.
+806940*-----------------------
+
+806940     IF  WS-CHKD-LAST-POS  = ZERO
+806940     AND WS-CHKD-CHAR (WS-CHKD-POS)   NOT = SPACE
+806940         MOVE WS-CHKD-POS            TO WS-CHKD-LAST-POS
+806940     END-IF.
+
+806940 8115-CHECK-DIGIT-POS-X.
+806940     EXIT.
+      /
+806940*-----------------------------
+806940 8120-ACCUM-CHECK-DIGIT.
+806940*-----------------------------
+
+806940     IF  WS-CHKD-CHAR (WS-CHKD-POS)   NOT NUMERIC
+806940         SET  WS-CHKD-INVALID        TO TRUE
+806940         GO TO 8120-ACCUM-CHECK-DIGIT-X
+806940     END-IF.
+
+806940     MOVE WS-CHKD-DIGIT (WS-CHKD-POS) TO WS-CHKD-DIGIT-VAL.
+
+806940     IF  WS-CHKD-DOUBLE-DIGIT
+806940         COMPUTE WS-CHKD-DIGIT-VAL = WS-CHKD-DIGIT-VAL * 2
+806940         IF  WS-CHKD-DIGIT-VAL > 9
+806940             SUBTRACT 9              FROM WS-CHKD-DIGIT-VAL
+806940         END-IF
+806940         SET  WS-CHKD-SINGLE-DIGIT   TO TRUE
+806940     ELSE
+806940         SET  WS-CHKD-DOUBLE-DIGIT   TO TRUE
+806940     END-IF.
+
+806940     ADD  WS-CHKD-DIGIT-VAL          TO WS-CHKD-SUM.
+
+806940 8120-ACCUM-CHECK-DIGIT-X.
+806940     EXIT.
+      /
       *****************************************************************
       *  PROCESSING COPYBOOKS
       *****************************************************************
