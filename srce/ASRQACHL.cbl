@@ -0,0 +1,135 @@
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+
+       PROGRAM-ID. ASRQACHL.
+
+       COPY XCWWCRHT.
+
+      *****************************************************************
+      **  MEMBER :  ASRQACHL                                         **
+      **  REMARKS:  BATCH I/O PROGRAM FOR PROCESSING THE APPLICATION **
+      **            COMPLIANCE SCREENING HOLD (QUARANTINE) FILE.     **
+      **            APP ID'S WRITTEN HERE STAY OFF THE NBS CONVERSION**
+      **            UNTIL UNDERWRITING CLEARS THE COMPLIANCE REVIEW. **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+MM3919**  09AUG26  DEV    CREATED FOR 'ACHL' HOLD FILE PROCESSING    **
+      *****************************************************************
+
+      /
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+       COPY ACSSACHL.
+      /
+      ***************
+       DATA DIVISION.
+      ***************
+
+       FILE SECTION.
+
+       COPY ACSDACHL.
+
+       COPY ACSRACHL.
+      /
+       WORKING-STORAGE SECTION.
+
+       COPY XCWWPGWS REPLACING '$VAR1' BY 'ASRQACHL'.
+
+       COPY SQLCA.
+
+       01  WS-WORKING-STORAGE.
+           05  WS-FILE-OPEN-SWITCH          PIC X(01)  VALUE 'N'.
+               88  WS-FILE-IS-OPEN                     VALUE 'Y'.
+               88  WS-FILE-IS-CLOSED                   VALUE 'N'.
+      /
+       COPY XCWTFCMD.
+      /
+      *****************
+       LINKAGE SECTION.
+      *****************
+
+       01  WGLOB-GLOBAL-AREA.
+       COPY XCWWGLOB.
+      /
+       COPY ACSWACHL.
+
+       01  WACHL-LINK-RECORD         PIC X(80).
+      /
+       PROCEDURE DIVISION  USING WGLOB-GLOBAL-AREA
+                                 WACHL-SEQ-IO-WORK-AREA
+                                 WACHL-LINK-RECORD.
+
+      *--------------
+       0000-MAINLINE.
+      *--------------
+
+           IF  WS-FILE-IS-OPEN
+           AND (WACHL-SEQ-IO-COMMAND = TFCMD-WRITE-RECORD
+           OR  WACHL-SEQ-IO-COMMAND  = TFCMD-REWRITE-RECORD)
+               MOVE  WACHL-LINK-RECORD TO RACHL-SEQ-REC-INFO
+           END-IF.
+
+           EVALUATE WACHL-SEQ-IO-COMMAND
+
+               WHEN TFCMD-READ-RECORD
+                    PERFORM  ACHL-1000-READ
+                        THRU ACHL-1000-READ-X
+
+               WHEN TFCMD-WRITE-RECORD
+                    PERFORM  ACHL-2000-WRITE
+                        THRU ACHL-2000-WRITE-X
+
+               WHEN TFCMD-OPEN-I-FILE
+                    PERFORM  ACHL-3000-OPEN-INPUT
+                        THRU ACHL-3000-OPEN-INPUT-X
+                    MOVE 'Y'           TO WS-FILE-OPEN-SWITCH
+
+               WHEN TFCMD-OPEN-O-FILE
+                    PERFORM  ACHL-4000-OPEN-OUTPUT
+                        THRU ACHL-4000-OPEN-OUTPUT-X
+                    MOVE 'Y'           TO WS-FILE-OPEN-SWITCH
+
+               WHEN TFCMD-CLOSE-FILE
+                    PERFORM  ACHL-5000-CLOSE
+                        THRU ACHL-5000-CLOSE-X
+                    MOVE 'N'           TO WS-FILE-OPEN-SWITCH
+
+               WHEN TFCMD-OPEN-EXTEND-FILE
+                    PERFORM  ACHL-6000-OPEN-EXTEND
+                        THRU ACHL-6000-OPEN-EXTEND-X
+                    MOVE 'Y'           TO WS-FILE-OPEN-SWITCH
+
+           END-EVALUATE.
+
+           IF  WS-FILE-IS-OPEN
+           AND (WACHL-SEQ-IO-COMMAND = TFCMD-READ-RECORD
+           OR   WACHL-SEQ-IO-COMMAND = TFCMD-READ-RECORD-FOR-UPDATE
+           OR   WACHL-SEQ-IO-COMMAND = TFCMD-READNEXT-RECORD)
+                MOVE RACHL-SEQ-REC-INFO    TO WACHL-LINK-RECORD
+           END-IF.
+
+           GOBACK.
+
+       0000-MAINLINE-X.
+           EXIT.
+      /
+      *****************************************************************
+      * PROCESSING COPYBOOKS                                          *
+      *****************************************************************
+
+       COPY ACPIACHL.
+      /
+       COPY XCPL0030.
+
+      *****************************************************************
+      **                 END OF PROGRAM ASRQACHL                     **
+      *****************************************************************
