@@ -57,6 +57,16 @@ APEX54**  31DEC96  TJS    MODIFICATIONS FOR MAINTAINABILITY          **
 015543**  15DEC99  60     CODE CLEANUP                               **
 016103**  29SEP00  611J   SEARCH ENHANCEMENTS FOR JAPANESE           **
 MCL   **  01AUG01  EKM    PROGRAM NOT USED BY MCL                    **
+535873**  09AUG26  DEV    MID-RUN CHECKPOINT/RESTART KEYED ON         **
+535873**            RUPOL-APP-ID (SEE 1900-WRITE-CHECKPOINT AND       **
+535873**            1950-RESTART-FROM-CHECKPOINT BELOW) - ADDED IN    **
+535873**            THE SAME INERT-COMMENT FORM AS THE REST OF THIS   **
+535873**            PROGRAM SINCE IT REMAINS "NOT USED BY MCL"        **
+31871R**  09AUG26  DEV    LOG EACH SIR REQUIREMENT DECISION MADE BY   **
+31871R**            THE 557020 PLAN-CHECK LOGIC BELOW (SEE            **
+31871R**            6550-9100-LOG-SIR-DECISION) - ADDED IN THE SAME   **
+31871R**            INERT-COMMENT FORM SINCE IT REMAINS "NOT USED     **
+31871R**            BY MCL"                                           **
       *****************************************************************
       *
       **********************
@@ -262,6 +272,26 @@ APEX54*    05  WS-QUOTE-NUM                PIC 9(06).
       *    05  WS-POL-APP-SIGN-IND         PIC X(01).
 557659*    05  WS-POL-MIB-SIGN-IND         PIC X(01).
 557659*    05  WS-POL-MIB-SIGN-CD          PIC X(01).
+215519*    05  WS-MIB-INQUIRY-FACE-THRESHOLD PIC S9(09)V99 COMP-3
+215519*                                    VALUE 500000.00.
+215519*    05  WMIBI-APP-ID                PIC X(15).
+215519*    05  WMIBI-CLI-ID                PIC X(10).
+215519*    05  WMIBI-FACE-AMT              PIC S9(09)V99 COMP-3.
+215519*    05  WMIBI-RESULT-CD             PIC X(01).
+215519*        88  WMIBI-RESULT-CLEAR           VALUE 'C'.
+215519*        88  WMIBI-RESULT-HIT             VALUE 'H'.
+215519*        88  WMIBI-RESULT-PENDING         VALUE 'P'.
+31871R*    05  WSIRA-APP-ID                PIC X(15).
+31871R*    05  WSIRA-POL-ID                PIC X(10).
+31871R*    05  WSIRA-PLAN-ID               PIC X(15).
+31871R*    05  WSIRA-REQIR-CODE            PIC X(05).
+31871R*    05  WSIRA-DECISION-SW           PIC X(01).
+31871R*        88  WSIRA-REQT-WRITTEN           VALUE 'W'.
+31871R*        88  WSIRA-REQT-SKIPPED           VALUE 'S'.
+31871R*    05  WSIRA-PLAN-RULE-CD          PIC X(08).
+31871R*    05  WSIRA-PLAN-RULE-VAL         PIC S9(09)V99 COMP-3.
+31871R*COPY ACSRSIRA.
+31871R*COPY ACSWSIRA.
       *    05  WS-POL-OWNER-FOUND-IND      PIC X(01).
 APEX54*        88  WS-POL-OWNER-FOUND      VALUE 'Y'.
       *    05  SED-CONTAINS-SPEC-FLD-IND   PIC X(01).
@@ -585,6 +615,13 @@ APEX54*        88  WS-POL-OWNER-FOUND      VALUE 'Y'.
 010313*01  WS-CONSTANTS.
 010313*    05  WS-MAX-AGENTS                PIC S9(04) COMP VALUE +3.
       *
+535873*01  WS-CKPT-WORK-AREA.
+535873*    05  WS-CKPT-LAST-APP-ID          PIC X(15) VALUE SPACES.
+535873*    05  WS-CKPT-RESTART-SW           PIC X(01) VALUE 'N'.
+535873*        88  WS-CKPT-RESTART-RUN                VALUE 'Y'.
+535873*    05  WS-CKPT-SKIPPING-SW          PIC X(01) VALUE 'N'.
+535873*        88  WS-CKPT-STILL-SKIPPING             VALUE 'Y'.
+      *
       ****************************************************************
       * COMMON COPYBOOKS                                             *
       ****************************************************************
@@ -927,6 +964,9 @@ APEX53*    MOVE WPGWS-CRNT-PGM-ID      TO L0960-PROGRAM-ID.
       *    PERFORM  PGA-1000-BUILD-PARMS
       *        THRU PGA-1000-BUILD-PARMS-X.
       *
+535873*    PERFORM  1950-RESTART-FROM-CHECKPOINT
+535873*        THRU 1950-RESTART-FROM-CHECKPOINT-X.
+      *
       *0200-INITIALIZE-X.
       *    EXIT.
       *
@@ -1474,6 +1514,15 @@ APEX53*       THRU 8100-INIT-FRENCH-UTTB-TABLE-X.
       *    PERFORM  3001-INIT-NEW-APP
       *        THRU 3001-INIT-NEW-APP-X.
       *
+535873*    IF  WS-CKPT-STILL-SKIPPING
+535873*        IF  WPOL-APP-ID = WS-CKPT-LAST-APP-ID
+535873*            SET WS-CKPT-STILL-SKIPPING TO FALSE
+535873*        END-IF
+535873*        PERFORM  3090-SKIP-TO-END-OF-APP
+535873*            THRU 3090-SKIP-TO-END-OF-APP-X
+535873*        GO TO 3000-PROCESS-EACH-APP-X
+535873*    END-IF.
+      *
       *    PERFORM  3010-PROCESS-APP-HEADER
       *        THRU 3010-PROCESS-APP-HEADER-X
       *        UNTIL WAPIN-END-OF-STRUCTURE
@@ -1855,6 +1904,44 @@ APEX54*    SET WS-ERROR-FOUND           TO TRUE.
       *3090-SKIP-TO-END-OF-APP-X.
       *    EXIT.
       *
+535873*-----------------------------
+535873*1900-WRITE-CHECKPOINT.
+535873*-----------------------------
+      *
+535873* RECORD THE APP-ID JUST COMMITTED (CLI/CVG/BENE/POL ROWS ARE
+535873* ALL WRITTEN BY THIS POINT) SO A RESTARTED RUN CAN SKIP EVERY
+535873* APPLICATION UP TO AND INCLUDING THIS ONE INSTEAD OF CREATING
+535873* DUPLICATE NBS ROWS FOR WORK ALREADY COMMITTED.
+      *
+535873*    MOVE WPOL-APP-ID            TO WS-CKPT-LAST-APP-ID.
+      *
+535873*    PERFORM  CKPT-1000-WRITE
+535873*        THRU CKPT-1000-WRITE-X.
+      *
+535873*1900-WRITE-CHECKPOINT-X.
+535873*    EXIT.
+      *
+535873*--------------------------------
+535873*1950-RESTART-FROM-CHECKPOINT.
+535873*--------------------------------
+      *
+535873* ON A RESTARTED RUN, READ BACK THE LAST APP-ID CHECKPOINTED BY
+535873* THE PRIOR (ABENDED) RUN OF THIS COMPANY'S BATCH AND ARM THE
+535873* SKIP LOGIC IN 3000-PROCESS-EACH-APP SO EVERY APPLICATION UP
+535873* TO AND INCLUDING IT IS BYPASSED RATHER THAN REPROCESSED.
+      *
+535873*    PERFORM  CKPT-1000-READ
+535873*        THRU CKPT-1000-READ-X.
+      *
+535873*    IF  WCKPT-IO-OK
+535873*        MOVE RCKPT-LAST-APP-ID  TO WS-CKPT-LAST-APP-ID
+535873*        SET WS-CKPT-RESTART-RUN     TO TRUE
+535873*        SET WS-CKPT-STILL-SKIPPING  TO TRUE
+535873*    END-IF.
+      *
+535873*1950-RESTART-FROM-CHECKPOINT-X.
+535873*    EXIT.
+      *
       *-------------------------
       *3100-PROCESS-HEADER-SEDS.
       *-------------------------
@@ -3428,6 +3515,8 @@ APEX54*                                     TO TRUE
 015508*            THRU 9700-UPDATE-PHONETIC-X
 555288*        PERFORM  4906-SET-MIB-IND
 555288*            THRU 4906-SET-MIB-IND-X
+215519*        PERFORM  4906-5000-MIB-INQUIRY-HOOK
+215519*            THRU 4906-5000-MIB-INQUIRY-HOOK-X
       *        PERFORM  CLI-1000-WRITE
       *            THRU CLI-1000-WRITE-X
 557700*        PERFORM  4905-WRITE-CLII-RECS
@@ -3667,6 +3756,22 @@ APEX54*        THRU 5850-2000-UPDATE-CLIO-X.
 555288*4906-SET-MIB-IND-X.
 555288*    EXIT.
       *
+215519*-------------------------------
+215519*4906-5000-MIB-INQUIRY-HOOK.
+215519*-------------------------------
+215519*
+215519*    IF  NOT RCLI-CLI-MIB-IND-CLEAR
+215519*    AND RPOL-INIT-FACE-AMT NOT < WS-MIB-INQUIRY-FACE-THRESHOLD
+215519*        MOVE WPOL-APP-ID          TO WMIBI-APP-ID
+215519*        MOVE WCLI-CLI-ID          TO WMIBI-CLI-ID
+215519*        MOVE RPOL-INIT-FACE-AMT   TO WMIBI-FACE-AMT
+215519*        PERFORM  MIBI-1000-INQUIRE
+215519*            THRU MIBI-1000-INQUIRE-X
+215519*    END-IF.
+215519*
+215519*4906-5000-MIB-INQUIRY-HOOK-X.
+215519*    EXIT.
+      *
 015508*-------------------------
 015508*4907-WRITE-CLNC-CLNM-REC.
 015508*-------------------------
@@ -5446,6 +5551,9 @@ APEX54*MSG: ALREADY 4 'OTHER' RELATIONSHIPS
       *    PERFORM  POL-1000-WRITE
       *        THRU POL-1000-WRITE-X.
       *
+535873*    PERFORM  1900-WRITE-CHECKPOINT
+535873*        THRU 1900-WRITE-CHECKPOINT-X.
+      *
 012148*    PERFORM  8240-2000-UPDATE-POLW
 012148*        THRU 8240-2000-UPDATE-POLW-X.
       *
@@ -7044,6 +7152,17 @@ APEX54*    IF  NOT L0500-RETRN-OK
 557020*        END-IF
 557020*    END-IF.
       *
+31871R*    IF  RPH-PLAN-MIN-MPREM-QTY > ZERO
+31871R*        SET  WSIRA-REQT-WRITTEN     TO TRUE
+31871R*    ELSE
+31871R*        SET  WSIRA-REQT-SKIPPED     TO TRUE
+31871R*    END-IF
+31871R*    MOVE 'CWA'                      TO WSIRA-REQIR-CODE
+31871R*    MOVE 'MINPREM'                  TO WSIRA-PLAN-RULE-CD
+31871R*    MOVE RPH-PLAN-MIN-MPREM-QTY     TO WSIRA-PLAN-RULE-VAL
+31871R*    PERFORM  6550-9100-LOG-SIR-DECISION
+31871R*        THRU 6550-9100-LOG-SIR-DECISION-X.
+      *
 557020*    MOVE SPACES                 TO L0080-PARM-INFO.
 557020*    MOVE WWKDT-ZERO-DT          TO L0080-REQIR-EFF-DT.
 557020*    MOVE WWKDT-ZERO-DT          TO L0080-REQIR-TST-DT.
@@ -7057,6 +7176,13 @@ APEX54*    IF  NOT L0500-RETRN-OK
 557020*    PERFORM  0080-4000-WRITE
 557020*        THRU 0080-4000-WRITE-X.
       *
+31871R*    SET  WSIRA-REQT-WRITTEN         TO TRUE.
+31871R*    MOVE 'CWASIR'                   TO WSIRA-REQIR-CODE.
+31871R*    MOVE 'BASESIR'                  TO WSIRA-PLAN-RULE-CD.
+31871R*    MOVE ZERO                       TO WSIRA-PLAN-RULE-VAL.
+31871R*    PERFORM  6550-9100-LOG-SIR-DECISION
+31871R*        THRU 6550-9100-LOG-SIR-DECISION-X.
+      *
 010303*    IF  RPOL-POL-REPL-EXTERNAL
 557020*        MOVE SPACES             TO L0080-PARM-INFO
 557020*        MOVE WWKDT-ZERO-DT      TO L0080-REQIR-EFF-DT
@@ -7073,11 +7199,45 @@ APEX54*    IF  NOT L0500-RETRN-OK
 010303*        SET  L0080-REQIR-STAT-SUGG-ISS-RQIR TO TRUE
 010303*        PERFORM  0080-4000-WRITE
 010303*            THRU 0080-4000-WRITE-X
+31871R*        SET  WSIRA-REQT-WRITTEN     TO TRUE
+31871R*        MOVE 'REPLD'                TO WSIRA-REQIR-CODE
+31871R*        MOVE 'REPLEXT'              TO WSIRA-PLAN-RULE-CD
+31871R*        MOVE ZERO                   TO WSIRA-PLAN-RULE-VAL
+31871R*        PERFORM  6550-9100-LOG-SIR-DECISION
+31871R*            THRU 6550-9100-LOG-SIR-DECISION-X
+31871R*    ELSE
+31871R*        SET  WSIRA-REQT-SKIPPED     TO TRUE
+31871R*        MOVE 'REPLD'                TO WSIRA-REQIR-CODE
+31871R*        MOVE 'REPLEXT'              TO WSIRA-PLAN-RULE-CD
+31871R*        MOVE ZERO                   TO WSIRA-PLAN-RULE-VAL
+31871R*        PERFORM  6550-9100-LOG-SIR-DECISION
+31871R*            THRU 6550-9100-LOG-SIR-DECISION-X
 010303*    END-IF.
       *
       *6550-WRITE-POLICY-REQTS-X.
       *    EXIT.
       *
+31871R*-------------------------------
+31871R*6550-9100-LOG-SIR-DECISION.
+31871R*-------------------------------
+31871R*
+31871R*    MOVE WPOL-APP-ID                TO WSIRA-APP-ID.
+31871R*    MOVE WPOL-POL-ID                TO WSIRA-POL-ID.
+31871R*    MOVE RPOL-PLAN-ID               TO WSIRA-PLAN-ID.
+31871R*    MOVE WSIRA-APP-ID               TO RSIRA-APP-ID.
+31871R*    MOVE WSIRA-POL-ID               TO RSIRA-POL-ID.
+31871R*    MOVE WSIRA-PLAN-ID              TO RSIRA-PLAN-ID.
+31871R*    MOVE WSIRA-REQIR-CODE           TO RSIRA-REQIR-CODE.
+31871R*    MOVE WSIRA-DECISION-SW          TO RSIRA-DECISION-SW.
+31871R*    MOVE WSIRA-PLAN-RULE-CD         TO RSIRA-PLAN-RULE-CD.
+31871R*    MOVE WSIRA-PLAN-RULE-VAL        TO RSIRA-PLAN-RULE-VAL.
+31871R*    MOVE WGLOB-PROCESS-DATE         TO RSIRA-PROCESS-DT.
+31871R*    PERFORM  SIRA-1000-WRITE
+31871R*        THRU SIRA-1000-WRITE-X.
+31871R*
+31871R*6550-9100-LOG-SIR-DECISION-X.
+31871R*    EXIT.
+      *
       *------------------
       *6600-POLICY-EDITS.
       *------------------
@@ -8089,6 +8249,21 @@ APEX53*COPY CCPCBENE.
 014178*COPY CCPAPOLP.
 014178*COPY CCPCPOLP.
 014178*
+      **************************
+      * MIB INQUIRY EXTENSION   *
+      **************************
+      *
+215519*COPY ACPLMIBI.
+      *
+      **************************
+      * SIR DECISION AUDIT LOG  *
+      **************************
+      *
+31871R*COPY ACPASIRA.
+31871R*COPY ACPNSIRA.
+31871R*COPY ACPOSIRA.
+31871R*COPY ACPLSIRA.
+      *
       **************************
       * NBS FILE I/O COPYBOOKS *
       **************************
