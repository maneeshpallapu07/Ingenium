@@ -0,0 +1,329 @@
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+
+       PROGRAM-ID. ASOM2095.
+
+       COPY XCWWCRHT.
+
+      *****************************************************************
+      **  MEMBER :  ASOM2095                                         **
+      **  REMARKS:  PROCESS DRIVER FOR UPLOAD FIELD / TRANSLATION    **
+      **            TABLE CROSS-REFERENCE INQUIRY TRANSACTION UFXR.  **
+      **            READ-ONLY - RETRIEVES A RUFLD FIELD DEFINITION   **
+      **            AND, WHEN THE FIELD IS A TRANSLATE-TYPE FIELD,   **
+      **            BROWSES EVERY RUTTB ROW CURRENTLY ON FILE FOR    **
+      **            THAT FIELD'S TRANSLATION TYPE SO BOTH SIDES OF   **
+      **            THE CROSS-REFERENCE CAN BE SEEN TOGETHER.        **
+      **                                                             **
+      **  DOMAIN :  SY                                               **
+      **  CLASS  :  PD                                               **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+VJ1999**  09AUG26  DEV    CREATED FOR UFLD/UTTB CROSS-REFERENCE       **
+VJ1999**                  INQUIRY                                     **
+      *****************************************************************
+
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+
+      ***************
+       DATA DIVISION.
+      ***************
+
+       WORKING-STORAGE SECTION.
+
+       COPY XCWWPGWS REPLACING '$VAR1' BY 'ASOM2095'.
+
+       COPY SQLCA.
+       COPY XCWLPTR.
+
+       01  WS-PGM-WORK-AREA.
+           05  WS-EDIT-CHECKS.
+               10  WS-BUS-FCN-ID              PIC X(04).
+                   88  WS-BUS-FCN-VALID       VALUE '2095'.
+                   88  WS-BUS-FCN-RETRIEVE    VALUE '2095'.
+
+           05  WS-LINE                        PIC S9(04) COMP.
+           05  WS-MAX-ARRAY-LINES             PIC S9(04) COMP VALUE +12.
+
+      *
+      *****************************************************************
+      *  COMMON COPYBOOKS                                             *
+      *****************************************************************
+       COPY XCWEBLCH.
+      *
+      *****************************************************************
+      *  I/O COPYBOOKS                                                *
+      *****************************************************************
+       COPY ACFWUFLD.
+       COPY ACFRUFLD.
+      *
+       COPY ACFWUTTB.
+       COPY ACFRUTTB.
+      *
+      *****************
+       LINKAGE SECTION.
+      *****************
+
+       01 WGLOB-GLOBAL-AREA.
+       COPY XCWWGLOB.
+       COPY ACWM2095.
+      *
+       PROCEDURE DIVISION USING WGLOB-GLOBAL-AREA
+                                MIR-PARM-AREA.
+
+      *--------------
+       0000-MAINLINE.
+      *--------------
+
+           PERFORM  ABND-1000-HANDLE-ABEND
+               THRU ABND-1000-HANDLE-ABEND-X.
+
+           PERFORM  INIT-1000-INITIALIZE
+               THRU INIT-1000-INITIALIZE-X.
+
+           PERFORM  2000-PROCESS-REQUEST
+               THRU 2000-PROCESS-REQUEST-X.
+
+           PERFORM  EXIT-1000-FINALIZE
+               THRU EXIT-1000-FINALIZE-X.
+
+           GOBACK.
+
+       0000-MAINLINE-X.
+           EXIT.
+      *
+      *--------------------------
+       2000-PROCESS-REQUEST.
+      *--------------------------
+
+           MOVE MIR-BUS-FCN-ID        TO WS-BUS-FCN-ID.
+
+           PERFORM  9300-SETUP-MSIN-REFERENCE
+               THRU 9300-SETUP-MSIN-REFERENCE-X.
+
+      *
+      * PROCESS SCREEN FUNCTIONS - READ-ONLY INQUIRY, ONE FUNCTION
+      *
+           EVALUATE TRUE
+
+               WHEN WS-BUS-FCN-RETRIEVE
+                    PERFORM  5000-RETRIEVE-XREF
+                        THRU 5000-RETRIEVE-XREF-X
+
+           END-EVALUATE.
+
+       2000-PROCESS-REQUEST-X.
+           EXIT.
+      *
+      *-------------------------
+       5000-RETRIEVE-XREF.
+      *-------------------------
+
+           PERFORM  9100-BLANK-DATA-FIELDS
+               THRU 9100-BLANK-DATA-FIELDS-X.
+
+           PERFORM  8000-BUILD-UFLD-KEY
+               THRU 8000-BUILD-UFLD-KEY-X.
+
+           PERFORM  UFLD-1000-READ
+               THRU UFLD-1000-READ-X.
+
+           IF  WUFLD-IO-NOT-FOUND
+               MOVE WUFLD-KEY         TO WGLOB-MSG-PARM (1)
+               MOVE 'XS00000001'      TO WGLOB-MSG-REF-INFO
+               PERFORM  0260-1000-GENERATE-MESSAGE
+                   THRU 0260-1000-GENERATE-MESSAGE-X
+               GO TO 5000-RETRIEVE-XREF-X
+           END-IF.
+
+           PERFORM  9200-MOVE-FIELD-TO-SCREEN
+               THRU 9200-MOVE-FIELD-TO-SCREEN-X.
+
+           IF  RUFLD-UPLD-TTBL-TYP-ID    = SPACES
+      *MSG: FIELD HAS NO TRANSLATION TYPE - NOTHING TO CROSS-REFERENCE
+               MOVE 'AS20950001'      TO WGLOB-MSG-REF-INFO
+               PERFORM  0260-1000-GENERATE-MESSAGE
+                   THRU 0260-1000-GENERATE-MESSAGE-X
+               GO TO 5000-RETRIEVE-XREF-X
+           END-IF.
+
+           MOVE RUFLD-UPLD-TTBL-TYP-ID TO MIR-UPLD-TTBL-TYP-ID.
+
+           PERFORM  7000-BROWSE-TTBL-VALUES
+               THRU 7000-BROWSE-TTBL-VALUES-X.
+
+       5000-RETRIEVE-XREF-X.
+           EXIT.
+      *
+      *----------------------------
+       7000-BROWSE-TTBL-VALUES.
+      *----------------------------
+
+      *
+      * BROWSE PROCESSING:  LOAD EVERY RUTTB ROW ON FILE FOR THE
+      * FIELD'S TRANSLATION TYPE, UP TO THE SIZE OF THE OUTPUT ARRAY.
+      *
+
+           MOVE LOW-VALUES            TO WUTTB-KEY.
+           MOVE HIGH-VALUES           TO WUTTB-ENDBR-KEY.
+           MOVE RUFLD-UPLD-TTBL-TYP-ID
+                                      TO WUTTB-UPLD-TTBL-TYP-ID
+           MOVE RUFLD-UPLD-TTBL-TYP-ID
+                                      TO WUTTB-ENDBR-UPLD-TTBL-TYP-ID.
+
+           PERFORM  UTTB-1000-BROWSE
+               THRU UTTB-1000-BROWSE-X.
+
+           IF  WUTTB-IO-EOF
+      *MSG: NO TRANSLATION VALUES CURRENTLY EXIST FOR THIS TYPE
+               MOVE RUFLD-UPLD-TTBL-TYP-ID
+                                      TO WGLOB-MSG-PARM (1)
+               MOVE 'AS20950002'      TO WGLOB-MSG-REF-INFO
+               PERFORM  0260-1000-GENERATE-MESSAGE
+                   THRU 0260-1000-GENERATE-MESSAGE-X
+               GO TO 7000-BROWSE-TTBL-VALUES-X
+           END-IF.
+
+           PERFORM  UTTB-2000-READ-NEXT
+               THRU UTTB-2000-READ-NEXT-X.
+
+           PERFORM  7100-DISPLAY-TTBL-ENTRY
+               THRU 7100-DISPLAY-TTBL-ENTRY-X
+               VARYING WS-LINE FROM +1 BY +1
+               UNTIL WUTTB-IO-EOF
+               OR WS-LINE > WS-MAX-ARRAY-LINES.
+
+           MOVE WS-LINE               TO MIR-UFXR-ENTRY-CNT.
+           SUBTRACT 1 FROM MIR-UFXR-ENTRY-CNT.
+
+           PERFORM  UTTB-3000-END-BROWSE
+               THRU UTTB-3000-END-BROWSE-X.
+
+       7000-BROWSE-TTBL-VALUES-X.
+           EXIT.
+      *
+      *---------------------------
+       7100-DISPLAY-TTBL-ENTRY.
+      *---------------------------
+
+           MOVE RUTTB-UPLD-TTBL-VALU-ID
+                                TO MIR-UPLD-TTBL-VALU-ID-T (WS-LINE).
+           MOVE RUTTB-UPLD-TTBL-VALU-TXT
+                               TO MIR-UPLD-TTBL-VALU-TXT-T (WS-LINE).
+           MOVE RUTTB-EFF-DT    TO MIR-UPLD-TTBL-EFF-DT-T (WS-LINE).
+           MOVE RUTTB-EXP-DT    TO MIR-UPLD-TTBL-EXP-DT-T (WS-LINE).
+
+           SET  MIR-UPLD-TTBL-CURRENT (WS-LINE)     TO TRUE.
+
+           IF  RUTTB-EFF-DT              NOT = SPACES
+           AND WGLOB-PROCESS-DATE        <   RUTTB-EFF-DT
+               SET  MIR-UPLD-TTBL-NOT-CURRENT (WS-LINE)   TO TRUE
+           END-IF.
+
+           IF  RUTTB-EXP-DT              NOT = SPACES
+           AND WGLOB-PROCESS-DATE        NOT <   RUTTB-EXP-DT
+               SET  MIR-UPLD-TTBL-NOT-CURRENT (WS-LINE)   TO TRUE
+           END-IF.
+
+           PERFORM  UTTB-2000-READ-NEXT
+               THRU UTTB-2000-READ-NEXT-X.
+
+       7100-DISPLAY-TTBL-ENTRY-X.
+           EXIT.
+      *
+      *--------------------
+       8000-BUILD-UFLD-KEY.
+      *--------------------
+
+           MOVE MIR-UPLD-FLD-STRUCT-NM
+                                      TO WUFLD-UPLD-FLD-STRUCT-NM.
+           MOVE MIR-UPLD-FLD-APEX-NM  TO WUFLD-UPLD-FLD-APEX-NM.
+
+       8000-BUILD-UFLD-KEY-X.
+           EXIT.
+      *
+      *-----------------------
+       9100-BLANK-DATA-FIELDS.
+      *-----------------------
+
+           MOVE SPACES                TO MIR-UPLD-FLD-TYP-CD.
+           MOVE SPACES                TO MIR-UPLD-FLD-FILE-CD.
+           MOVE SPACES                TO MIR-UPLD-FLD-NM.
+           MOVE SPACES                TO MIR-UPLD-TTBL-TYP-ID.
+           MOVE ZERO                  TO MIR-UFXR-ENTRY-CNT.
+
+           PERFORM  9110-BLANK-LINE
+               THRU 9110-BLANK-LINE-X
+               VARYING WS-LINE FROM +1 BY +1
+               UNTIL WS-LINE > WS-MAX-ARRAY-LINES.
+
+       9100-BLANK-DATA-FIELDS-X.
+           EXIT.
+      *
+      *----------------
+       9110-BLANK-LINE.
+      *----------------
+
+           MOVE SPACES           TO MIR-UPLD-TTBL-VALU-ID-T (WS-LINE).
+           MOVE SPACES           TO MIR-UPLD-TTBL-VALU-TXT-T (WS-LINE).
+           MOVE SPACES           TO MIR-UPLD-TTBL-EFF-DT-T (WS-LINE).
+           MOVE SPACES           TO MIR-UPLD-TTBL-EXP-DT-T (WS-LINE).
+           MOVE SPACES           TO MIR-UPLD-TTBL-CURR-SW-T (WS-LINE).
+
+       9110-BLANK-LINE-X.
+           EXIT.
+      *
+      *---------------------------
+       9200-MOVE-FIELD-TO-SCREEN.
+      *---------------------------
+
+           MOVE RUFLD-UPLD-FLD-TYP-CD     TO MIR-UPLD-FLD-TYP-CD.
+           MOVE RUFLD-UPLD-FLD-FILE-CD    TO MIR-UPLD-FLD-FILE-CD.
+           MOVE RUFLD-UPLD-FLD-NM         TO MIR-UPLD-FLD-NM.
+
+       9200-MOVE-FIELD-TO-SCREEN-X.
+           EXIT.
+      *
+      *--------------------------
+       9300-SETUP-MSIN-REFERENCE.
+      *--------------------------
+
+           MOVE SPACES                TO WGLOB-MSIN-REFERENCE.
+           MOVE WGLOB-COMPANY-CODE    TO WGLOB-REF-COMPANY-CODE.
+
+       9300-SETUP-MSIN-REFERENCE-X.
+           EXIT.
+      *
+      ****************************************************************
+      * PROCESSING COPYBOOKS                                         *
+      ****************************************************************
+       COPY XCPPINIT.
+      *
+       COPY XCPPEXIT.
+      *
+      ****************************************************************
+      * LINKAGE PROCESSING COPYBOOKS                                 *
+      ****************************************************************
+       COPY XCCL0260.
+      *
+      *****************************************************************
+      *  FILE I/O PROCESS MODULES
+      *****************************************************************
+       COPY ACPNUFLD.
+      *
+       COPY ACPBUTTB.
+      *
+      *****************************************************************
+      *  ERROR HANDLING ROUTINES
+      *****************************************************************
+       COPY XCCPABND.
+      *
+       COPY XCCP0030.
+
+      *****************************************************************
+      **                 END OF PROGRAM ASOM2095                     **
+      *****************************************************************
