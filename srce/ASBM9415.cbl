@@ -0,0 +1,304 @@
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+
+       PROGRAM-ID. ASBM9415.
+
+       COPY XCWWCRHT.
+
+      *****************************************************************
+      **  MEMBER :  ASBM9415                                         **
+      **  REMARKS:  POST-ISSUE CONFIRMATION-CALL FOLLOW-UP QUEUE.     **
+      **            SCANS THE RUPOL DRIVER EXTRACT FOR APPLICATIONS  **
+      **            WHERE THE CONVERSION CONFIRMATION CALL HAS NOT   **
+      **            BEEN COMPLETED (RUPOL-CNFRM-CALL-IND = 'N') AND, **
+      **            ONCE THE APPLICATION HAS BEEN ON FILE LONGER     **
+      **            THAN THE AGING THRESHOLD, WRITES IT TO THE CNFX  **
+      **            FOLLOW-UP EXTRACT SO THE CONVERSION DESK CAN     **
+      **            WORK THE CALL-BACK QUEUE.  APPLICATIONS ISSUED   **
+      **            ON AN ELECTRONIC CERTIFICATE (RUPOL-POL-ECERT-   **
+      **            IND = 'Y') ARE FLAGGED WITH A HIGH-PRIORITY      **
+      **            CODE ON THE EXTRACT SINCE THOSE POLICYHOLDERS    **
+      **            HAVE NO PAPER CERTIFICATE TO FALL BACK ON IF THE **
+      **            CONFIRMATION CALL IS NEVER MADE.  RUPOL CARRIES  **
+      **            NO DEDICATED POLICY-ISSUE-DATE FIELD, SO THE     **
+      **            APPLICATION UPLOAD DATE (RUPOL-APP-UPLD-DT) IS   **
+      **            USED AS THE AGING ANCHOR.  THE AGING THRESHOLD   **
+      **            DEFAULTS TO 30 DAYS BUT MAY BE OVERRIDDEN BY     **
+      **            PARM.                                            **
+      **                                                             **
+      **  DOMAIN :  UW                                               **
+      **  CLASS  :  PD                                               **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+758844**  09AUG26  DEV    NEW PROGRAM                                **
+      *****************************************************************
+
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      ***************
+       DATA DIVISION.
+      ***************
+
+       FILE SECTION.
+
+       WORKING-STORAGE SECTION.
+
+       COPY XCWWPGWS REPLACING '$VAR1' BY 'ASBM9415'.
+
+       COPY SQLCA.
+
+       01  WS-COUNTERS.
+           05  WS-RUPOL-REC-READ            PIC 9(07)  VALUE ZEROS.
+           05  WS-RUPOL-NO-CALL-CNT         PIC 9(07)  VALUE ZEROS.
+           05  WS-CNFX-REC-WRITTEN          PIC 9(07)  VALUE ZEROS.
+           05  WS-CNFX-ECERT-CNT            PIC 9(07)  VALUE ZEROS.
+
+       01  WS-WORKING-STORAGE.
+           05  WS-AGING-THRESHOLD-DAYS      PIC 9(05)  VALUE 30.
+           05  WS-DAYS-SINCE-UPLD           PIC S9(05).
+           05  WS-TODAY-CCYYMMDD-GRP.
+               10  WS-TODAY-CCYY            PIC 9(04).
+               10  WS-TODAY-MM              PIC 9(02).
+               10  WS-TODAY-DD              PIC 9(02).
+           05  WS-TODAY-CCYYMMDD            REDEFINES
+               WS-TODAY-CCYYMMDD-GRP        PIC 9(08).
+           05  WS-UPLD-DT-CCYYMMDD-GRP.
+               10  WS-UPLD-DT-CCYY          PIC 9(04).
+               10  WS-UPLD-DT-MM            PIC 9(02).
+               10  WS-UPLD-DT-DD            PIC 9(02).
+           05  WS-UPLD-DT-CCYYMMDD          REDEFINES
+               WS-UPLD-DT-CCYYMMDD-GRP      PIC 9(08).
+      /
+       COPY XCWTFCMD.
+      /
+       COPY ACSWRUPL.
+       COPY ACSWCNFX.
+       COPY ACSRCNFX.
+      /
+      *****************************************************************
+      * INPUT PARAMETER INFORMATION                                   *
+      *****************************************************************
+
+       01  WGLOB-GLOBAL-AREA.
+       COPY XCWWGLOB.
+
+       COPY ACFRUPOL.
+      /
+       LINKAGE SECTION.
+      *****************
+
+       01  LK-PARM-AREA.
+           05  LK-PARM-LEN                 PIC S9(04) COMP.
+           05  LK-PARM-DATA.
+               10  LK-AGING-THRESHOLD-DAYS PIC 9(05).
+               10  FILLER                  PIC X(25).
+      /
+       PROCEDURE DIVISION USING LK-PARM-AREA.
+
+      *--------------
+       0000-MAINLINE.
+      *--------------
+
+           PERFORM  0100-OPEN-FILES
+               THRU 0100-OPEN-FILES-X.
+
+           PERFORM  0200-INITIALIZE
+               THRU 0200-INITIALIZE-X.
+
+           PERFORM  RUPL-1000-READ
+               THRU RUPL-1000-READ-X.
+
+           PERFORM  1000-PROCESS-RUPOL
+               THRU 1000-PROCESS-RUPOL-X
+               UNTIL WRUPL-SEQ-IO-EOF.
+
+           PERFORM  5000-PRINT-GRAND-TOTALS
+               THRU 5000-PRINT-GRAND-TOTALS-X.
+
+           PERFORM  9999-CLOSE-FILES
+               THRU 9999-CLOSE-FILES-X.
+
+           STOP RUN.
+
+       0000-MAINLINE-X.
+           EXIT.
+      /
+      *----------------
+       0100-OPEN-FILES.
+      *----------------
+
+           PERFORM  RUPL-3000-OPEN-INPUT
+               THRU RUPL-3000-OPEN-INPUT-X.
+
+           PERFORM  CNFX-3000-OPEN-OUTPUT
+               THRU CNFX-3000-OPEN-OUTPUT-X.
+
+       0100-OPEN-FILES-X.
+           EXIT.
+      /
+      *----------------
+       0200-INITIALIZE.
+      *----------------
+
+           MOVE ZERO                   TO WS-RUPOL-REC-READ.
+           MOVE ZERO                   TO WS-RUPOL-NO-CALL-CNT.
+           MOVE ZERO                   TO WS-CNFX-REC-WRITTEN.
+           MOVE ZERO                   TO WS-CNFX-ECERT-CNT.
+
+           IF   LK-PARM-LEN                  > ZERO
+           AND  LK-AGING-THRESHOLD-DAYS      > ZERO
+                MOVE LK-AGING-THRESHOLD-DAYS TO WS-AGING-THRESHOLD-DAYS
+           END-IF.
+
+           ACCEPT  WS-TODAY-CCYYMMDD   FROM DATE YYYYMMDD.
+
+       0200-INITIALIZE-X.
+           EXIT.
+      /
+      *-------------------
+       1000-PROCESS-RUPOL.
+      *-------------------
+
+           ADD  1                      TO WS-RUPOL-REC-READ.
+
+           IF   RUPOL-CNFRM-CALL-NO
+                ADD  1                 TO WS-RUPOL-NO-CALL-CNT
+                PERFORM  2100-CHECK-AGING-AND-FLAG
+                    THRU 2100-CHECK-AGING-AND-FLAG-X
+           END-IF.
+
+           PERFORM  RUPL-1000-READ
+               THRU RUPL-1000-READ-X.
+
+       1000-PROCESS-RUPOL-X.
+           EXIT.
+      /
+      *------------------------------
+       2100-CHECK-AGING-AND-FLAG.
+      *------------------------------
+
+           PERFORM  2150-COMPUTE-DAYS-SINCE-UPLD
+               THRU 2150-COMPUTE-DAYS-SINCE-UPLD-X.
+
+           IF   WS-DAYS-SINCE-UPLD         > WS-AGING-THRESHOLD-DAYS
+                PERFORM  3200-WRITE-CNFX-REC
+                    THRU 3200-WRITE-CNFX-REC-X
+           END-IF.
+
+       2100-CHECK-AGING-AND-FLAG-X.
+           EXIT.
+      /
+      *----------------------------------
+       2150-COMPUTE-DAYS-SINCE-UPLD.
+      *----------------------------------
+
+           MOVE RUPOL-APP-UPLD-DT (1:4)     TO WS-UPLD-DT-CCYY.
+           MOVE RUPOL-APP-UPLD-DT (6:2)     TO WS-UPLD-DT-MM.
+           MOVE RUPOL-APP-UPLD-DT (9:2)     TO WS-UPLD-DT-DD.
+
+           COMPUTE WS-DAYS-SINCE-UPLD =
+               FUNCTION INTEGER-OF-DATE (WS-TODAY-CCYYMMDD)
+             - FUNCTION INTEGER-OF-DATE (WS-UPLD-DT-CCYYMMDD).
+
+       2150-COMPUTE-DAYS-SINCE-UPLD-X.
+           EXIT.
+      /
+      *-----------------------
+       3200-WRITE-CNFX-REC.
+      *-----------------------
+
+           MOVE RUPOL-APP-ID                TO RCNFX-APP-ID.
+           MOVE RUPOL-APP-UPLD-DT            TO RCNFX-APP-UPLD-DT.
+           MOVE WS-DAYS-SINCE-UPLD           TO RCNFX-DAYS-SINCE-UPLD.
+           MOVE RUPOL-CNFRM-CALL-IND         TO RCNFX-CNFRM-CALL-IND.
+           MOVE RUPOL-POL-ECERT-IND          TO RCNFX-POL-ECERT-IND.
+
+           IF   RUPOL-POL-ECERT-YES
+                SET  RCNFX-PRIORITY-ECERT    TO TRUE
+                ADD  1                       TO WS-CNFX-ECERT-CNT
+           ELSE
+                SET  RCNFX-PRIORITY-STANDARD TO TRUE
+           END-IF.
+
+           MOVE WGLOB-PROCESS-DATE           TO RCNFX-DETECT-DT.
+
+           PERFORM  CNFX-1000-WRITE
+               THRU CNFX-1000-WRITE-X.
+
+           ADD  1                      TO WS-CNFX-REC-WRITTEN.
+
+       3200-WRITE-CNFX-REC-X.
+           EXIT.
+      /
+      *-----------------------
+       5000-PRINT-GRAND-TOTALS.
+      *-----------------------
+
+           MOVE WS-RUPOL-REC-READ          TO WGLOB-MSG-PARM (1).
+           MOVE 'AS94150001'               TO WGLOB-MSG-REF-INFO.
+           PERFORM  0260-1000-GENERATE-MESSAGE
+               THRU 0260-1000-GENERATE-MESSAGE-X.
+
+           MOVE WS-RUPOL-NO-CALL-CNT       TO WGLOB-MSG-PARM (1).
+           MOVE 'AS94150002'               TO WGLOB-MSG-REF-INFO.
+           PERFORM  0260-1000-GENERATE-MESSAGE
+               THRU 0260-1000-GENERATE-MESSAGE-X.
+
+           MOVE WS-CNFX-REC-WRITTEN        TO WGLOB-MSG-PARM (1).
+           MOVE 'AS94150003'               TO WGLOB-MSG-REF-INFO.
+           PERFORM  0260-1000-GENERATE-MESSAGE
+               THRU 0260-1000-GENERATE-MESSAGE-X.
+
+           MOVE WS-CNFX-ECERT-CNT          TO WGLOB-MSG-PARM (1).
+           MOVE 'AS94150004'               TO WGLOB-MSG-REF-INFO.
+           PERFORM  0260-1000-GENERATE-MESSAGE
+               THRU 0260-1000-GENERATE-MESSAGE-X.
+
+       5000-PRINT-GRAND-TOTALS-X.
+           EXIT.
+      /
+      *----------------
+       9999-CLOSE-FILES.
+      *----------------
+
+           PERFORM  RUPL-4000-CLOSE
+               THRU RUPL-4000-CLOSE-X.
+
+           PERFORM  CNFX-4000-CLOSE
+               THRU CNFX-4000-CLOSE-X.
+
+       9999-CLOSE-FILES-X.
+           EXIT.
+      /
+      *****************************************************************
+      * I/O PROCESSING COPYBOOKS                                      *
+      *****************************************************************
+
+       COPY ACPARUPL.
+       COPY ACPNRUPL.
+       COPY ACPORUPL.
+       COPY ACPLRUPL.
+      /
+       COPY ACPACNFX.
+       COPY ACPNCNFX.
+       COPY ACPOCNFX.
+      /
+      *****************************************************************
+      * ERROR HANDLING ROUTINES                                       *
+      *****************************************************************
+
+       COPY XCPL0030.
+
+       COPY XCPL0260.
+
+      *****************************************************************
+      **                 END OF PROGRAM ASBM9415                     **
+      *****************************************************************
