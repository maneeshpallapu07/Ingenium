@@ -0,0 +1,136 @@
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+
+       PROGRAM-ID. ASRQWCRX.
+
+       COPY XCWWCRHT.
+
+      *****************************************************************
+      **  MEMBER :  ASRQWCRX                                         **
+      **  REMARKS:  BATCH I/O PROGRAM FOR PROCESSING THE WIRE        **
+      **            TRANSFER/APPLICATION RECONCILIATION EXCEPTION    **
+      **            (HOLD) EXTRACT FILE. APP ID'S/CONFIRMATIONS      **
+      **            WRITTEN HERE STAY OUTSTANDING UNTIL CASH         **
+      **            MANAGEMENT CLEARS THE EXCEPTION.                  **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+86074G**  09AUG26  DEV    CREATED FOR WIRE-TRANSFER RECONCILIATION   **
+      *****************************************************************
+
+      /
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+       COPY ACSSWCRX.
+      /
+      ***************
+       DATA DIVISION.
+      ***************
+
+       FILE SECTION.
+
+       COPY ACSDWCRX.
+
+       COPY ACSRWCRX.
+      /
+       WORKING-STORAGE SECTION.
+
+       COPY XCWWPGWS REPLACING '$VAR1' BY 'ASRQWCRX'.
+
+       COPY SQLCA.
+
+       01  WS-WORKING-STORAGE.
+           05  WS-FILE-OPEN-SWITCH          PIC X(01)  VALUE 'N'.
+               88  WS-FILE-IS-OPEN                     VALUE 'Y'.
+               88  WS-FILE-IS-CLOSED                   VALUE 'N'.
+      /
+       COPY XCWTFCMD.
+      /
+      *****************
+       LINKAGE SECTION.
+      *****************
+
+       01  WGLOB-GLOBAL-AREA.
+       COPY XCWWGLOB.
+      /
+       COPY ACSWWCRX.
+
+       01  WWCRX-LINK-RECORD         PIC X(80).
+      /
+       PROCEDURE DIVISION  USING WGLOB-GLOBAL-AREA
+                                 WWCRX-SEQ-IO-WORK-AREA
+                                 WWCRX-LINK-RECORD.
+
+      *--------------
+       0000-MAINLINE.
+      *--------------
+
+           IF  WS-FILE-IS-OPEN
+           AND (WWCRX-SEQ-IO-COMMAND = TFCMD-WRITE-RECORD
+           OR  WWCRX-SEQ-IO-COMMAND  = TFCMD-REWRITE-RECORD)
+               MOVE  WWCRX-LINK-RECORD TO RWCRX-SEQ-REC-INFO
+           END-IF.
+
+           EVALUATE WWCRX-SEQ-IO-COMMAND
+
+               WHEN TFCMD-READ-RECORD
+                    PERFORM  WCRX-1000-READ
+                        THRU WCRX-1000-READ-X
+
+               WHEN TFCMD-WRITE-RECORD
+                    PERFORM  WCRX-2000-WRITE
+                        THRU WCRX-2000-WRITE-X
+
+               WHEN TFCMD-OPEN-I-FILE
+                    PERFORM  WCRX-3000-OPEN-INPUT
+                        THRU WCRX-3000-OPEN-INPUT-X
+                    MOVE 'Y'           TO WS-FILE-OPEN-SWITCH
+
+               WHEN TFCMD-OPEN-O-FILE
+                    PERFORM  WCRX-4000-OPEN-OUTPUT
+                        THRU WCRX-4000-OPEN-OUTPUT-X
+                    MOVE 'Y'           TO WS-FILE-OPEN-SWITCH
+
+               WHEN TFCMD-CLOSE-FILE
+                    PERFORM  WCRX-5000-CLOSE
+                        THRU WCRX-5000-CLOSE-X
+                    MOVE 'N'           TO WS-FILE-OPEN-SWITCH
+
+               WHEN TFCMD-OPEN-EXTEND-FILE
+                    PERFORM  WCRX-6000-OPEN-EXTEND
+                        THRU WCRX-6000-OPEN-EXTEND-X
+                    MOVE 'Y'           TO WS-FILE-OPEN-SWITCH
+
+           END-EVALUATE.
+
+           IF  WS-FILE-IS-OPEN
+           AND (WWCRX-SEQ-IO-COMMAND = TFCMD-READ-RECORD
+           OR   WWCRX-SEQ-IO-COMMAND = TFCMD-READ-RECORD-FOR-UPDATE
+           OR   WWCRX-SEQ-IO-COMMAND = TFCMD-READNEXT-RECORD)
+                MOVE RWCRX-SEQ-REC-INFO    TO WWCRX-LINK-RECORD
+           END-IF.
+
+           GOBACK.
+
+       0000-MAINLINE-X.
+           EXIT.
+      /
+      *****************************************************************
+      * PROCESSING COPYBOOKS                                          *
+      *****************************************************************
+
+       COPY ACPIWCRX.
+      /
+       COPY XCPL0030.
+
+      *****************************************************************
+      **                 END OF PROGRAM ASRQWCRX                     **
+      *****************************************************************
