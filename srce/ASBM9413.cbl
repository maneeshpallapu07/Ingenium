@@ -0,0 +1,355 @@
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+
+       PROGRAM-ID. ASBM9413.
+
+       COPY XCWWCRHT.
+
+      *****************************************************************
+      **  MEMBER :  ASBM9413                                         **
+      **  REMARKS:  UPLOAD TRANSLATION TABLE (RUTTB) LOAD/EXPORT     **
+      **            UTILITY.  LOADS A WHOLE SET OF                   **
+      **            UPLD-TTBL-VALU-ID/VALU-TXT TRANSLATION ROWS      **
+      **            FOR ONE UPLD-TTBL-TYP-ID FROM AN EXCHANGE FILE    **
+      **            IN ONE PASS, OR EXPORTS THE CURRENT ROWS FOR     **
+      **            ONE UPLD-TTBL-TYP-ID TO THE SAME EXCHANGE FILE   **
+      **            FORMAT FOR REVIEW BEFORE A ROLLOUT.  THE MODE    **
+      **            AND THE TABLE TYPE ARE SELECTED BY RUN PARM.     **
+      **            THIS REPLACES KEYING TRANSLATION ROWS ONE AT A   **
+      **            TIME THROUGH THE ASOM2090 ONLINE TRANSACTION     **
+      **            WHEN A NEW APEX CODE SET ROLLS OUT.               **
+      **                                                             **
+      **  DOMAIN :  PO                                               **
+      **  CLASS  :  PD                                               **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+979281**  09AUG26  DEV    NEW PROGRAM                                **
+      *****************************************************************
+
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+       COPY ACSSRTEX.
+
+      ***************
+       DATA DIVISION.
+      ***************
+
+       FILE SECTION.
+
+       COPY ACSDRTEX.
+
+       COPY ACSRRTEX.
+      /
+       WORKING-STORAGE SECTION.
+
+       COPY XCWWPGWS REPLACING '$VAR1' BY 'ASBM9413'.
+
+       COPY SQLCA.
+
+       01  WS-RUN-MODE-SW                PIC X(01).
+           88  WS-RUN-MODE-LOAD                 VALUE 'L'.
+           88  WS-RUN-MODE-EXPORT               VALUE 'E'.
+
+       01  WS-RUN-CO-ID                  PIC X(02)  VALUE '01'.
+       01  WS-RUN-UPLD-TTBL-TYP-ID       PIC X(05).
+
+       01  WS-COUNTERS.
+           05  WS-RTEX-REC-READ          PIC 9(07)  VALUE ZEROS.
+           05  WS-RTEX-REC-SKIPPED       PIC 9(07)  VALUE ZEROS.
+           05  WS-RUTB-REC-CREATED       PIC 9(07)  VALUE ZEROS.
+           05  WS-RUTB-REC-UPDATED       PIC 9(07)  VALUE ZEROS.
+           05  WS-RUTB-REC-READ          PIC 9(07)  VALUE ZEROS.
+           05  WS-RUTB-REC-EXPORTED      PIC 9(07)  VALUE ZEROS.
+      /
+       COPY XCWTFCMD.
+      /
+       COPY ACSWRTEX.
+
+       COPY ACSWRUTB.
+      /
+      *****************
+       LINKAGE SECTION.
+      *****************
+
+       01  WGLOB-GLOBAL-AREA.
+       COPY XCWWGLOB.
+      /
+       COPY ACFRUTTB.
+
+       COPY ACFWRUTB.
+      /
+       01  LK-PARM-AREA.
+           05  LK-PARM-LEN                 PIC S9(04) COMP.
+           05  LK-PARM-DATA.
+               10  LK-RUN-MODE-CD          PIC X(01).
+               10  LK-UPLD-TTBL-TYP-ID     PIC X(05).
+               10  LK-CO-ID                PIC X(02).
+               10  FILLER                  PIC X(22).
+      /
+      ********************
+       PROCEDURE DIVISION USING LK-PARM-AREA.
+      ********************
+
+      *--------------
+       0000-MAINLINE.
+      *--------------
+
+           PERFORM  1000-INITIALIZE
+               THRU 1000-INITIALIZE-X.
+
+           EVALUATE TRUE
+               WHEN WS-RUN-MODE-LOAD
+                    PERFORM  2000-PROCESS-LOAD
+                        THRU 2000-PROCESS-LOAD-X
+
+               WHEN WS-RUN-MODE-EXPORT
+                    PERFORM  3000-PROCESS-EXPORT
+                        THRU 3000-PROCESS-EXPORT-X
+
+           END-EVALUATE.
+
+           PERFORM  8000-PRINT-TOTALS
+               THRU 8000-PRINT-TOTALS-X.
+
+           STOP RUN.
+
+       0000-MAINLINE-X.
+           EXIT.
+      /
+      *----------------
+       1000-INITIALIZE.
+      *----------------
+
+      *
+      * PICK UP THE REQUIRED RUN PARM - THE LOAD/EXPORT MODE AND
+      * THE UPLD-TTBL-TYP-ID TO BE PROCESSED, PLUS AN OPTIONAL
+      * CO-ID (DEFAULTS TO '01' WHEN NOT CODED ON THE EXEC
+      * STATEMENT).
+      *
+           MOVE 'L'                        TO WS-RUN-MODE-SW.
+           MOVE SPACES                     TO WS-RUN-UPLD-TTBL-TYP-ID.
+
+           IF   LK-PARM-LEN                > ZERO
+                MOVE LK-RUN-MODE-CD         TO WS-RUN-MODE-SW
+                MOVE LK-UPLD-TTBL-TYP-ID    TO WS-RUN-UPLD-TTBL-TYP-ID
+                IF   LK-CO-ID               NOT = SPACES
+                AND  LK-CO-ID               NOT = LOW-VALUES
+                     MOVE LK-CO-ID          TO WS-RUN-CO-ID
+                END-IF
+           END-IF.
+
+       1000-INITIALIZE-X.
+           EXIT.
+      /
+      *-----------------
+       2000-PROCESS-LOAD.
+      *-----------------
+
+      *
+      * LOAD MODE - READ THE TRANSLATION TABLE EXCHANGE FILE AND
+      * CREATE OR REWRITE THE MATCHING RUTTB ROW FOR EACH RECORD
+      * UNDER THE REQUESTED UPLD-TTBL-TYP-ID
+      *
+
+           PERFORM  RTEX-3000-OPEN-INPUT
+               THRU RTEX-3000-OPEN-INPUT-X.
+
+           PERFORM  RTEX-1000-READ
+               THRU RTEX-1000-READ-X.
+
+           PERFORM  2100-PROCESS-RTEX-REC
+               THRU 2100-PROCESS-RTEX-REC-X
+                   UNTIL WRTEX-SEQ-IO-EOF.
+
+           PERFORM  RTEX-5000-CLOSE
+               THRU RTEX-5000-CLOSE-X.
+
+       2000-PROCESS-LOAD-X.
+           EXIT.
+      /
+      *--------------------
+       2100-PROCESS-RTEX-REC.
+      *--------------------
+
+           ADD  1                          TO WS-RTEX-REC-READ.
+
+           IF   RRTEX-UPLD-TTBL-TYP-ID     NOT = WS-RUN-UPLD-TTBL-TYP-ID
+                ADD  1                     TO WS-RTEX-REC-SKIPPED
+           ELSE
+                PERFORM  2200-LOAD-RUTTB-ROW
+                    THRU 2200-LOAD-RUTTB-ROW-X
+           END-IF.
+
+           PERFORM  RTEX-1000-READ
+               THRU RTEX-1000-READ-X.
+
+       2100-PROCESS-RTEX-REC-X.
+           EXIT.
+      /
+      *---------------------
+       2200-LOAD-RUTTB-ROW.
+      *---------------------
+
+           MOVE WS-RUN-CO-ID               TO WRUTB-CO-ID.
+           MOVE RRTEX-UPLD-TTBL-TYP-ID     TO WRUTB-UPLD-TTBL-TYP-ID.
+           MOVE RRTEX-UPLD-TTBL-VALU-ID    TO WRUTB-UPLD-TTBL-VALU-ID.
+
+           PERFORM  RUTB-2000-READ-KEY
+               THRU RUTB-2000-READ-KEY-X.
+
+           MOVE WS-RUN-CO-ID               TO RUTTB-CO-ID.
+           MOVE RRTEX-UPLD-TTBL-TYP-ID     TO RUTTB-UPLD-TTBL-TYP-ID.
+           MOVE RRTEX-UPLD-TTBL-VALU-ID    TO RUTTB-UPLD-TTBL-VALU-ID.
+           MOVE RRTEX-UPLD-TTBL-VALU-TXT   TO RUTTB-UPLD-TTBL-VALU-TXT.
+           MOVE RRTEX-EFF-DT               TO RUTTB-EFF-DT.
+           MOVE RRTEX-EXP-DT               TO RUTTB-EXP-DT.
+
+           IF   WRUTB-IO-NOT-FOUND
+                PERFORM  RUTB-2000-CREATE
+                    THRU RUTB-2000-CREATE-X
+                ADD  1                     TO WS-RUTB-REC-CREATED
+           ELSE
+                PERFORM  RUTB-2000-REWRITE
+                    THRU RUTB-2000-REWRITE-X
+                ADD  1                     TO WS-RUTB-REC-UPDATED
+           END-IF.
+
+       2200-LOAD-RUTTB-ROW-X.
+           EXIT.
+      /
+      *-------------------
+       3000-PROCESS-EXPORT.
+      *-------------------
+
+      *
+      * EXPORT MODE - SEQUENTIALLY SCAN RUTTB AND WRITE THE ROWS
+      * UNDER THE REQUESTED UPLD-TTBL-TYP-ID TO THE TRANSLATION
+      * TABLE EXCHANGE FILE FOR REVIEW BEFORE A ROLLOUT
+      *
+
+           PERFORM  RUTB-3000-OPEN-INPUT
+               THRU RUTB-3000-OPEN-INPUT-X.
+
+           PERFORM  RTEX-4000-OPEN-OUTPUT
+               THRU RTEX-4000-OPEN-OUTPUT-X.
+
+           PERFORM  RUTB-1000-READ
+               THRU RUTB-1000-READ-X.
+
+           PERFORM  3100-PROCESS-RUTTB-REC
+               THRU 3100-PROCESS-RUTTB-REC-X
+                   UNTIL WRUTB-SEQ-IO-EOF.
+
+           PERFORM  RUTB-4000-CLOSE
+               THRU RUTB-4000-CLOSE-X.
+
+           PERFORM  RTEX-5000-CLOSE
+               THRU RTEX-5000-CLOSE-X.
+
+       3000-PROCESS-EXPORT-X.
+           EXIT.
+      /
+      *----------------------
+       3100-PROCESS-RUTTB-REC.
+      *----------------------
+
+           ADD  1                          TO WS-RUTB-REC-READ.
+
+           IF   RUTTB-UPLD-TTBL-TYP-ID     = WS-RUN-UPLD-TTBL-TYP-ID
+                PERFORM  3200-WRITE-RTEX-REC
+                    THRU 3200-WRITE-RTEX-REC-X
+           END-IF.
+
+           PERFORM  RUTB-1000-READ
+               THRU RUTB-1000-READ-X.
+
+       3100-PROCESS-RUTTB-REC-X.
+           EXIT.
+      /
+      *-------------------
+       3200-WRITE-RTEX-REC.
+      *-------------------
+
+           MOVE RUTTB-UPLD-TTBL-TYP-ID     TO RRTEX-UPLD-TTBL-TYP-ID.
+           MOVE RUTTB-UPLD-TTBL-VALU-ID    TO RRTEX-UPLD-TTBL-VALU-ID.
+           MOVE RUTTB-UPLD-TTBL-VALU-TXT   TO RRTEX-UPLD-TTBL-VALU-TXT.
+           MOVE RUTTB-EFF-DT               TO RRTEX-EFF-DT.
+           MOVE RUTTB-EXP-DT               TO RRTEX-EXP-DT.
+
+           PERFORM  RTEX-2000-WRITE
+               THRU RTEX-2000-WRITE-X.
+
+           ADD  1                          TO WS-RUTB-REC-EXPORTED.
+
+       3200-WRITE-RTEX-REC-X.
+           EXIT.
+      /
+      *------------------
+       8000-PRINT-TOTALS.
+      *------------------
+
+           IF   WS-RUN-MODE-LOAD
+                MOVE WS-RTEX-REC-READ       TO WGLOB-MSG-PARM (1)
+                MOVE 'AS94130001'           TO WGLOB-MSG-REF-INFO
+                PERFORM  0260-1000-GENERATE-MESSAGE
+                    THRU 0260-1000-GENERATE-MESSAGE-X
+
+                MOVE WS-RTEX-REC-SKIPPED    TO WGLOB-MSG-PARM (1)
+                MOVE 'AS94130002'           TO WGLOB-MSG-REF-INFO
+                PERFORM  0260-1000-GENERATE-MESSAGE
+                    THRU 0260-1000-GENERATE-MESSAGE-X
+
+                MOVE WS-RUTB-REC-CREATED    TO WGLOB-MSG-PARM (1)
+                MOVE WS-RUTB-REC-UPDATED    TO WGLOB-MSG-PARM (2)
+                MOVE 'AS94130003'           TO WGLOB-MSG-REF-INFO
+                PERFORM  0260-1000-GENERATE-MESSAGE
+                    THRU 0260-1000-GENERATE-MESSAGE-X
+           ELSE
+                MOVE WS-RUTB-REC-READ       TO WGLOB-MSG-PARM (1)
+                MOVE 'AS94130004'           TO WGLOB-MSG-REF-INFO
+                PERFORM  0260-1000-GENERATE-MESSAGE
+                    THRU 0260-1000-GENERATE-MESSAGE-X
+
+                MOVE WS-RUTB-REC-EXPORTED   TO WGLOB-MSG-PARM (1)
+                MOVE 'AS94130005'           TO WGLOB-MSG-REF-INFO
+                PERFORM  0260-1000-GENERATE-MESSAGE
+                    THRU 0260-1000-GENERATE-MESSAGE-X
+           END-IF.
+
+       8000-PRINT-TOTALS-X.
+           EXIT.
+      /
+      *****************************************************************
+      * PROCESSING COPYBOOKS                                          *
+      *****************************************************************
+
+       COPY ACPIRTEX.
+      /
+       COPY ACPARUTB.
+       COPY ACPNRUTB.
+       COPY ACPORUTB.
+       COPY ACPLRUTB.
+      /
+       COPY ACPKRUTB.
+       COPY ACPCRUTB.
+       COPY ACPURUTB.
+      /
+      *****************************************************************
+      * ERROR HANDLING ROUTINES                                       *
+      *****************************************************************
+
+       COPY XCPL0030.
+
+       COPY XCPL0260.
+
+      *****************************************************************
+      **                 END OF PROGRAM ASBM9413                     **
+      *****************************************************************
