@@ -0,0 +1,133 @@
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+
+       PROGRAM-ID. ASRQRUFN.
+
+       COPY XCWWCRHT.
+
+      *****************************************************************
+      **  MEMBER :  ASRQRUFN                                         **
+      **  REMARKS:  BATCH I/O PROGRAM FOR PROCESSING THE             **
+      **            UPLOAD FUND ALLOC EXTRACT FILE (DRIVER FOR THE   **
+      **            NEW BUSINESS PIPELINE EXTRACT)                   **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+1QPQNB**  09AUG26  DEV    CREATED FOR NEW BUSINESS PIPELINE EXTRACT  **
+      *****************************************************************
+
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+       COPY ACSSRUFN.
+      /
+      ***************
+       DATA DIVISION.
+      ***************
+
+       FILE SECTION.
+
+       COPY ACSDRUFN.
+
+       COPY ACSRRUFN.
+      /
+       WORKING-STORAGE SECTION.
+
+       COPY XCWWPGWS REPLACING '$VAR1' BY 'ASRQRUFN'.
+
+       COPY SQLCA.
+
+       01  WS-WORKING-STORAGE.
+           05  WS-FILE-OPEN-SWITCH          PIC X(01)  VALUE 'N'.
+               88  WS-FILE-IS-OPEN                     VALUE 'Y'.
+               88  WS-FILE-IS-CLOSED                   VALUE 'N'.
+      /
+       COPY XCWTFCMD.
+      /
+      *****************
+       LINKAGE SECTION.
+      *****************
+
+       01  WGLOB-GLOBAL-AREA.
+       COPY XCWWGLOB.
+      /
+       COPY ACSWRUFN.
+
+       01  WRUFN-LINK-RECORD         PIC X(82).
+      /
+       PROCEDURE DIVISION  USING WGLOB-GLOBAL-AREA
+                                 WRUFN-SEQ-IO-WORK-AREA
+                                 WRUFN-LINK-RECORD.
+
+      *--------------
+       0000-MAINLINE.
+      *--------------
+
+           IF  WS-FILE-IS-OPEN
+           AND (WRUFN-SEQ-IO-COMMAND = TFCMD-WRITE-RECORD
+           OR  WRUFN-SEQ-IO-COMMAND  = TFCMD-REWRITE-RECORD)
+               MOVE  WRUFN-LINK-RECORD TO RUFND-REC-INFO
+           END-IF.
+
+           EVALUATE WRUFN-SEQ-IO-COMMAND
+
+               WHEN TFCMD-READ-RECORD
+                    PERFORM  RUFN-1000-READ
+                        THRU RUFN-1000-READ-X
+
+               WHEN TFCMD-WRITE-RECORD
+                    PERFORM  RUFN-2000-WRITE
+                        THRU RUFN-2000-WRITE-X
+
+               WHEN TFCMD-OPEN-I-FILE
+                    PERFORM  RUFN-3000-OPEN-INPUT
+                        THRU RUFN-3000-OPEN-INPUT-X
+                    MOVE 'Y'           TO WS-FILE-OPEN-SWITCH
+
+               WHEN TFCMD-OPEN-O-FILE
+                    PERFORM  RUFN-4000-OPEN-OUTPUT
+                        THRU RUFN-4000-OPEN-OUTPUT-X
+                    MOVE 'Y'           TO WS-FILE-OPEN-SWITCH
+
+               WHEN TFCMD-CLOSE-FILE
+                    PERFORM  RUFN-5000-CLOSE
+                        THRU RUFN-5000-CLOSE-X
+                    MOVE 'N'           TO WS-FILE-OPEN-SWITCH
+
+               WHEN TFCMD-OPEN-EXTEND-FILE
+                    PERFORM  RUFN-6000-OPEN-EXTEND
+                        THRU RUFN-6000-OPEN-EXTEND-X
+                    MOVE 'Y'           TO WS-FILE-OPEN-SWITCH
+
+           END-EVALUATE.
+
+           IF  WS-FILE-IS-OPEN
+           AND (WRUFN-SEQ-IO-COMMAND = TFCMD-READ-RECORD
+           OR   WRUFN-SEQ-IO-COMMAND = TFCMD-READ-RECORD-FOR-UPDATE
+           OR   WRUFN-SEQ-IO-COMMAND = TFCMD-READNEXT-RECORD)
+                MOVE RUFND-REC-INFO    TO WRUFN-LINK-RECORD
+           END-IF.
+
+           GOBACK.
+
+       0000-MAINLINE-X.
+           EXIT.
+      /
+      *****************************************************************
+      * PROCESSING COPYBOOKS                                          *
+      *****************************************************************
+
+       COPY ACPIRUFN.
+      /
+       COPY XCPL0030.
+
+      *****************************************************************
+      **  END OF PROGRAM ASRQRUFN                                    **
+      *****************************************************************
