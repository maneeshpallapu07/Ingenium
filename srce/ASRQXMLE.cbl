@@ -0,0 +1,132 @@
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+
+       PROGRAM-ID. ASRQXMLE.
+
+       COPY XCWWCRHT.
+
+      *****************************************************************
+      **  MEMBER :  ASRQXMLE                                         **
+      **  REMARKS:  BATCH I/O PROGRAM FOR PROCESSING THE             **
+      **            UPLOAD XML ERROR EXTRACT FILE                    **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+1AFJDC**  09AUG26  DEV    CREATED FOR UPLOAD XML ERROR EXTRACT PROCES**
+      *****************************************************************
+
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+       COPY ACSSXMLE.
+      /
+      ***************
+       DATA DIVISION.
+      ***************
+
+       FILE SECTION.
+
+       COPY ACSDXMLE.
+
+       COPY ACSRXMLE.
+      /
+       WORKING-STORAGE SECTION.
+
+       COPY XCWWPGWS REPLACING '$VAR1' BY 'ASRQXMLE'.
+
+       COPY SQLCA.
+
+       01  WS-WORKING-STORAGE.
+           05  WS-FILE-OPEN-SWITCH          PIC X(01)  VALUE 'N'.
+               88  WS-FILE-IS-OPEN                     VALUE 'Y'.
+               88  WS-FILE-IS-CLOSED                   VALUE 'N'.
+      /
+       COPY XCWTFCMD.
+      /
+      *****************
+       LINKAGE SECTION.
+      *****************
+
+       01  WGLOB-GLOBAL-AREA.
+       COPY XCWWGLOB.
+      /
+       COPY ACSWXMLE.
+
+       01  WXMLE-LINK-RECORD         PIC X(49).
+      /
+       PROCEDURE DIVISION  USING WGLOB-GLOBAL-AREA
+                                 WXMLE-SEQ-IO-WORK-AREA
+                                 WXMLE-LINK-RECORD.
+
+      *--------------
+       0000-MAINLINE.
+      *--------------
+
+           IF  WS-FILE-IS-OPEN
+           AND (WXMLE-SEQ-IO-COMMAND = TFCMD-WRITE-RECORD
+           OR  WXMLE-SEQ-IO-COMMAND  = TFCMD-REWRITE-RECORD)
+               MOVE  WXMLE-LINK-RECORD TO RXMLE-REC-INFO
+           END-IF.
+
+           EVALUATE WXMLE-SEQ-IO-COMMAND
+
+               WHEN TFCMD-READ-RECORD
+                    PERFORM  XMLE-1000-READ
+                        THRU XMLE-1000-READ-X
+
+               WHEN TFCMD-WRITE-RECORD
+                    PERFORM  XMLE-2000-WRITE
+                        THRU XMLE-2000-WRITE-X
+
+               WHEN TFCMD-OPEN-I-FILE
+                    PERFORM  XMLE-3000-OPEN-INPUT
+                        THRU XMLE-3000-OPEN-INPUT-X
+                    MOVE 'Y'           TO WS-FILE-OPEN-SWITCH
+
+               WHEN TFCMD-OPEN-O-FILE
+                    PERFORM  XMLE-4000-OPEN-OUTPUT
+                        THRU XMLE-4000-OPEN-OUTPUT-X
+                    MOVE 'Y'           TO WS-FILE-OPEN-SWITCH
+
+               WHEN TFCMD-CLOSE-FILE
+                    PERFORM  XMLE-5000-CLOSE
+                        THRU XMLE-5000-CLOSE-X
+                    MOVE 'N'           TO WS-FILE-OPEN-SWITCH
+
+               WHEN TFCMD-OPEN-EXTEND-FILE
+                    PERFORM  XMLE-6000-OPEN-EXTEND
+                        THRU XMLE-6000-OPEN-EXTEND-X
+                    MOVE 'Y'           TO WS-FILE-OPEN-SWITCH
+
+           END-EVALUATE.
+
+           IF  WS-FILE-IS-OPEN
+           AND (WXMLE-SEQ-IO-COMMAND = TFCMD-READ-RECORD
+           OR   WXMLE-SEQ-IO-COMMAND = TFCMD-READ-RECORD-FOR-UPDATE
+           OR   WXMLE-SEQ-IO-COMMAND = TFCMD-READNEXT-RECORD)
+                MOVE RXMLE-REC-INFO    TO WXMLE-LINK-RECORD
+           END-IF.
+
+           GOBACK.
+
+       0000-MAINLINE-X.
+           EXIT.
+      /
+      *****************************************************************
+      * PROCESSING COPYBOOKS                                          *
+      *****************************************************************
+
+       COPY ACPIXMLE.
+      /
+       COPY XCPL0030.
+
+      *****************************************************************
+      **  END OF PROGRAM ASRQXMLE                                    **
+      *****************************************************************
