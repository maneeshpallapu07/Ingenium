@@ -0,0 +1,117 @@
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+
+       PROGRAM-ID. ASRQGBIL.
+
+       COPY XCWWCRHT.
+
+      *****************************************************************
+      **  MEMBER :  ASRQGBIL                                         **
+      **  REMARKS:  BATCH I/O PROGRAM FOR READING THE INCOMING       **
+      **            GROUP/BULK BILLING REMITTANCE DETAIL EXTRACT     **
+      **            FILE.                                             **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+636180**  09AUG26  DEV    CREATED FOR BULK BILLING RECONCILIATION    **
+      *****************************************************************
+
+      /
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+       COPY ACSSGBIL.
+      /
+      ***************
+       DATA DIVISION.
+      ***************
+
+       FILE SECTION.
+
+       COPY ACSDGBIL.
+
+       COPY ACSRGBIL.
+      /
+       WORKING-STORAGE SECTION.
+
+       COPY XCWWPGWS REPLACING '$VAR1' BY 'ASRQGBIL'.
+
+       COPY SQLCA.
+
+       01  WS-WORKING-STORAGE.
+           05  WS-FILE-OPEN-SWITCH          PIC X(01)  VALUE 'N'.
+               88  WS-FILE-IS-OPEN                     VALUE 'Y'.
+               88  WS-FILE-IS-CLOSED                   VALUE 'N'.
+      /
+       COPY XCWTFCMD.
+      /
+      *****************
+       LINKAGE SECTION.
+      *****************
+
+       01  WGLOB-GLOBAL-AREA.
+       COPY XCWWGLOB.
+      /
+       COPY ACSWGBIL.
+
+       01  WGBIL-LINK-RECORD         PIC X(80).
+      /
+       PROCEDURE DIVISION  USING WGLOB-GLOBAL-AREA
+                                 WGBIL-SEQ-IO-WORK-AREA
+                                 WGBIL-LINK-RECORD.
+
+      *--------------
+       0000-MAINLINE.
+      *--------------
+
+           EVALUATE WGBIL-SEQ-IO-COMMAND
+
+               WHEN TFCMD-READ-RECORD
+                    PERFORM  GBIL-1000-READ
+                        THRU GBIL-1000-READ-X
+
+               WHEN TFCMD-READ-NEXT
+                    PERFORM  GBIL-1000-READ
+                        THRU GBIL-1000-READ-X
+
+               WHEN TFCMD-OPEN-I-FILE
+                    PERFORM  GBIL-3000-OPEN-INPUT
+                        THRU GBIL-3000-OPEN-INPUT-X
+                    MOVE 'Y'           TO WS-FILE-OPEN-SWITCH
+
+               WHEN TFCMD-CLOSE-FILE
+                    PERFORM  GBIL-4000-CLOSE
+                        THRU GBIL-4000-CLOSE-X
+                    MOVE 'N'           TO WS-FILE-OPEN-SWITCH
+
+           END-EVALUATE.
+
+           IF  WS-FILE-IS-OPEN
+           AND (WGBIL-SEQ-IO-COMMAND = TFCMD-READ-RECORD
+           OR   WGBIL-SEQ-IO-COMMAND = TFCMD-READ-NEXT)
+                MOVE RGBIL-REC-INFO    TO WGBIL-LINK-RECORD
+           END-IF.
+
+           GOBACK.
+
+       0000-MAINLINE-X.
+           EXIT.
+      /
+      *****************************************************************
+      * PROCESSING COPYBOOKS                                          *
+      *****************************************************************
+
+       COPY ACPIGBIL.
+      /
+       COPY XCPL0030.
+
+      *****************************************************************
+      **                 END OF PROGRAM ASRQGBIL                     **
+      *****************************************************************
