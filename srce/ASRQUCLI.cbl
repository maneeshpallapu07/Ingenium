@@ -0,0 +1,132 @@
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+
+       PROGRAM-ID. ASRQUCLI.
+
+       COPY XCWWCRHT.
+
+      *****************************************************************
+      **  MEMBER :  ASRQUCLI                                         **
+      **  REMARKS:  BATCH I/O PROGRAM FOR PROCESSING THE             **
+      **            UPLOAD CLIENT EXTRACT FILE                       **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+1ZR4OR**  09AUG26  DEV    CREATED FOR UPLOAD CLIENT EXTRACT PROCESSIN**
+      *****************************************************************
+
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+       COPY ACSSUCLI.
+      /
+      ***************
+       DATA DIVISION.
+      ***************
+
+       FILE SECTION.
+
+       COPY ACSDUCLI.
+
+       COPY ACSRUCLI.
+      /
+       WORKING-STORAGE SECTION.
+
+       COPY XCWWPGWS REPLACING '$VAR1' BY 'ASRQUCLI'.
+
+       COPY SQLCA.
+
+       01  WS-WORKING-STORAGE.
+           05  WS-FILE-OPEN-SWITCH          PIC X(01)  VALUE 'N'.
+               88  WS-FILE-IS-OPEN                     VALUE 'Y'.
+               88  WS-FILE-IS-CLOSED                   VALUE 'N'.
+      /
+       COPY XCWTFCMD.
+      /
+      *****************
+       LINKAGE SECTION.
+      *****************
+
+       01  WGLOB-GLOBAL-AREA.
+       COPY XCWWGLOB.
+      /
+       COPY ACSWUCLI.
+
+       01  WUCLI-LINK-RECORD         PIC X(943).
+      /
+       PROCEDURE DIVISION  USING WGLOB-GLOBAL-AREA
+                                 WUCLI-SEQ-IO-WORK-AREA
+                                 WUCLI-LINK-RECORD.
+
+      *--------------
+       0000-MAINLINE.
+      *--------------
+
+           IF  WS-FILE-IS-OPEN
+           AND (WUCLI-SEQ-IO-COMMAND = TFCMD-WRITE-RECORD
+           OR  WUCLI-SEQ-IO-COMMAND  = TFCMD-REWRITE-RECORD)
+               MOVE  WUCLI-LINK-RECORD TO RUCLI-REC-INFO
+           END-IF.
+
+           EVALUATE WUCLI-SEQ-IO-COMMAND
+
+               WHEN TFCMD-READ-RECORD
+                    PERFORM  UCLI-1000-READ
+                        THRU UCLI-1000-READ-X
+
+               WHEN TFCMD-WRITE-RECORD
+                    PERFORM  UCLI-2000-WRITE
+                        THRU UCLI-2000-WRITE-X
+
+               WHEN TFCMD-OPEN-I-FILE
+                    PERFORM  UCLI-3000-OPEN-INPUT
+                        THRU UCLI-3000-OPEN-INPUT-X
+                    MOVE 'Y'           TO WS-FILE-OPEN-SWITCH
+
+               WHEN TFCMD-OPEN-O-FILE
+                    PERFORM  UCLI-4000-OPEN-OUTPUT
+                        THRU UCLI-4000-OPEN-OUTPUT-X
+                    MOVE 'Y'           TO WS-FILE-OPEN-SWITCH
+
+               WHEN TFCMD-CLOSE-FILE
+                    PERFORM  UCLI-5000-CLOSE
+                        THRU UCLI-5000-CLOSE-X
+                    MOVE 'N'           TO WS-FILE-OPEN-SWITCH
+
+               WHEN TFCMD-OPEN-EXTEND-FILE
+                    PERFORM  UCLI-6000-OPEN-EXTEND
+                        THRU UCLI-6000-OPEN-EXTEND-X
+                    MOVE 'Y'           TO WS-FILE-OPEN-SWITCH
+
+           END-EVALUATE.
+
+           IF  WS-FILE-IS-OPEN
+           AND (WUCLI-SEQ-IO-COMMAND = TFCMD-READ-RECORD
+           OR   WUCLI-SEQ-IO-COMMAND = TFCMD-READ-RECORD-FOR-UPDATE
+           OR   WUCLI-SEQ-IO-COMMAND = TFCMD-READNEXT-RECORD)
+                MOVE RUCLI-REC-INFO    TO WUCLI-LINK-RECORD
+           END-IF.
+
+           GOBACK.
+
+       0000-MAINLINE-X.
+           EXIT.
+      /
+      *****************************************************************
+      * PROCESSING COPYBOOKS                                          *
+      *****************************************************************
+
+       COPY ACPIUCLI.
+      /
+       COPY XCPL0030.
+
+      *****************************************************************
+      **  END OF PROGRAM ASRQUCLI                                    **
+      *****************************************************************
