@@ -0,0 +1,318 @@
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+       PROGRAM-ID. ASBM9406.
+
+       COPY XCWWCRHT.
+
+      *****************************************************************
+      **  MEMBER :  ASBM9406                                         **
+      **  REMARKS:  VALIDATE THAT THE BENEFICIARY PERCENTAGES ON THE **
+      **            RUBEN EXTRACT SUM TO 100% FOR EACH APP ID /      **
+      **            STOCK RECORD ID / BENEFICIARY TYPE GROUP BEFORE  **
+      **            THE APP IS ALLOWED TO CONVERT TO NBS.  RUN AS AN **
+      **            EDIT STEP AHEAD OF ASBM2100.                     **
+      **  DOMAIN :  UW                                               **
+      **  CLASS  :  PD                                               **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+34530P**  09AUG26  DEV    NEW PROGRAM                                **
+      *****************************************************************
+
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      ***************
+       DATA DIVISION.
+      ***************
+
+       FILE SECTION.
+
+       WORKING-STORAGE SECTION.
+
+       COPY XCWWPGWS REPLACING '$VAR1' BY 'ASBM9406'.
+
+       COPY SQLCA.
+
+       01  WS-SWITCHES.
+           05  WS-FIRST-RECORD-SW            PIC X.
+               88  WS-FIRST-RECORD           VALUE 'Y'.
+               88  WS-NOT-FIRST-RECORD       VALUE 'N'.
+           05  WS-GROUP-ACTIVE-SW            PIC X.
+               88  WS-GROUP-IS-ACTIVE        VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-RUBEN-REC-READ            PIC 9(07)  VALUE ZEROS.
+           05  WS-GROUPS-CHECKED            PIC 9(07)  VALUE ZEROS.
+           05  WS-GROUPS-FAILED             PIC 9(07)  VALUE ZEROS.
+           05  WS-BENH-REC-WRITTEN          PIC 9(07)  VALUE ZEROS.
+           05  WS-PIC-COUNTER               PIC Z(06)9.
+
+       01  WS-PGM-WORK-AREA.
+           05  WS-PREV-APP-ID               PIC X(15).
+           05  WS-PREV-STCKR-ID             PIC X(11).
+           05  WS-PREV-BEN-TYP-CD           PIC X(01).
+           05  WS-FAIL-TOTAL-PCT            PIC S9(05)V9(04) COMP-3.
+
+       01  WS-PCT-ACCUM-AREA.
+           05  WS-SUM-BEN-PCT               PIC S9(05)V9(04) COMP-3
+                                             VALUE ZERO.
+
+      /
+       COPY XCWTFCMD.
+      /
+       COPY ACSWRUBN.
+       COPY ACSWBENH.
+       COPY ACSRBENH.
+      /
+      *****************************************************************
+      * INPUT PARAMETER INFORMATION                                   *
+      *****************************************************************
+
+       01  WGLOB-GLOBAL-AREA.
+       COPY XCWWGLOB.
+
+       COPY ACFRUBEN.
+      /
+       PROCEDURE DIVISION.
+
+      *--------------
+       0000-MAINLINE.
+      *--------------
+
+           PERFORM  0100-OPEN-FILES
+               THRU 0100-OPEN-FILES-X.
+
+           PERFORM  0200-INITIALIZE
+               THRU 0200-INITIALIZE-X.
+
+           PERFORM  RUBN-1000-READ
+               THRU RUBN-1000-READ-X.
+
+           PERFORM  1000-PROCESS-RUBEN
+               THRU 1000-PROCESS-RUBEN-X
+               UNTIL WRUBN-SEQ-IO-EOF.
+
+           PERFORM  3000-CHECK-GROUP-TOTAL
+               THRU 3000-CHECK-GROUP-TOTAL-X.
+
+           PERFORM  5000-PRINT-GRAND-TOTALS
+               THRU 5000-PRINT-GRAND-TOTALS-X.
+
+           PERFORM  9999-CLOSE-FILES
+               THRU 9999-CLOSE-FILES-X.
+
+           STOP RUN.
+
+       0000-MAINLINE-X.
+           EXIT.
+      /
+      *----------------
+       0100-OPEN-FILES.
+      *----------------
+
+           PERFORM  RUBN-3000-OPEN-INPUT
+               THRU RUBN-3000-OPEN-INPUT-X.
+
+           PERFORM  BENH-3000-OPEN-OUTPUT
+               THRU BENH-3000-OPEN-OUTPUT-X.
+
+       0100-OPEN-FILES-X.
+           EXIT.
+      /
+      *----------------
+       0200-INITIALIZE.
+      *----------------
+
+           MOVE ZERO                   TO WS-RUBEN-REC-READ.
+           MOVE ZERO                   TO WS-GROUPS-CHECKED.
+           MOVE ZERO                   TO WS-GROUPS-FAILED.
+           MOVE ZERO                   TO WS-BENH-REC-WRITTEN.
+           MOVE SPACES                 TO WS-PREV-APP-ID.
+           MOVE SPACES                 TO WS-PREV-STCKR-ID.
+           MOVE SPACES                 TO WS-PREV-BEN-TYP-CD.
+           SET  WS-FIRST-RECORD        TO TRUE.
+           MOVE 'N'                    TO WS-GROUP-ACTIVE-SW.
+
+           PERFORM  2900-CLEAR-ACCUMULATOR
+               THRU 2900-CLEAR-ACCUMULATOR-X.
+
+       0200-INITIALIZE-X.
+           EXIT.
+      /
+      *-----------------------
+       1000-PROCESS-RUBEN.
+      *-----------------------
+
+           ADD  1                      TO WS-RUBEN-REC-READ.
+
+           IF   WS-FIRST-RECORD
+               SET  WS-NOT-FIRST-RECORD    TO TRUE
+               PERFORM  2800-SAVE-GROUP-KEY
+                   THRU 2800-SAVE-GROUP-KEY-X
+           ELSE
+               IF   RUBEN-APP-ID       NOT = WS-PREV-APP-ID
+               OR   RUBEN-STCKR-ID     NOT = WS-PREV-STCKR-ID
+               OR   RUBEN-BEN-TYP-CD   NOT = WS-PREV-BEN-TYP-CD
+                   PERFORM  3000-CHECK-GROUP-TOTAL
+                       THRU 3000-CHECK-GROUP-TOTAL-X
+                   PERFORM  2900-CLEAR-ACCUMULATOR
+                       THRU 2900-CLEAR-ACCUMULATOR-X
+                   PERFORM  2800-SAVE-GROUP-KEY
+                       THRU 2800-SAVE-GROUP-KEY-X
+               END-IF
+           END-IF.
+
+           ADD  RUBEN-BEN-PCT-N            TO WS-SUM-BEN-PCT.
+
+           PERFORM  RUBN-1000-READ
+               THRU RUBN-1000-READ-X.
+
+       1000-PROCESS-RUBEN-X.
+           EXIT.
+      /
+      *-----------------------
+       2800-SAVE-GROUP-KEY.
+      *-----------------------
+
+           MOVE RUBEN-APP-ID           TO WS-PREV-APP-ID.
+           MOVE RUBEN-STCKR-ID         TO WS-PREV-STCKR-ID.
+           MOVE RUBEN-BEN-TYP-CD       TO WS-PREV-BEN-TYP-CD.
+           SET  WS-GROUP-IS-ACTIVE     TO TRUE.
+
+       2800-SAVE-GROUP-KEY-X.
+           EXIT.
+      /
+      *-----------------------
+       2900-CLEAR-ACCUMULATOR.
+      *-----------------------
+
+           MOVE ZERO                   TO WS-SUM-BEN-PCT.
+
+       2900-CLEAR-ACCUMULATOR-X.
+           EXIT.
+      /
+      *-----------------------
+       3000-CHECK-GROUP-TOTAL.
+      *-----------------------
+
+      * A GROUP THAT NEVER CARRIED A PERCENTAGE (ALL ROWS ZERO) IS NOT
+      * SUBJECT TO THE 100% EDIT - SOME BENEFICIARY TYPES (PROXY, IP)
+      * ARE NOT REQUIRED TO CARRY A SHARE OF PROCEEDS.
+
+           IF   WS-GROUP-IS-ACTIVE
+               ADD  1                       TO WS-GROUPS-CHECKED
+
+               IF   WS-SUM-BEN-PCT          NOT = ZERO
+               AND  WS-SUM-BEN-PCT          NOT = 100
+                   MOVE WS-SUM-BEN-PCT      TO WS-FAIL-TOTAL-PCT
+                   PERFORM  3200-WRITE-BENH-REC
+                       THRU 3200-WRITE-BENH-REC-X
+                   ADD  1                   TO WS-GROUPS-FAILED
+               END-IF
+
+               MOVE 'N'                     TO WS-GROUP-ACTIVE-SW
+           END-IF.
+
+       3000-CHECK-GROUP-TOTAL-X.
+           EXIT.
+      /
+      *-----------------------
+       3200-WRITE-BENH-REC.
+      *-----------------------
+
+           MOVE SPACES                     TO RBENH-SEQ-REC-INFO.
+           MOVE WS-PREV-APP-ID             TO RBENH-APP-ID.
+           MOVE WS-PREV-STCKR-ID           TO RBENH-STCKR-ID.
+           MOVE WS-PREV-BEN-TYP-CD         TO RBENH-BEN-TYP-CD.
+           MOVE WS-FAIL-TOTAL-PCT          TO RBENH-GROUP-TOTAL-PCT.
+           MOVE WGLOB-PROCESS-DATE         TO RBENH-DETECT-DT.
+           SET  RBENH-NOT-CLEARED          TO TRUE.
+           MOVE SPACES                     TO RBENH-CLEARED-USER-ID.
+           MOVE SPACES                     TO RBENH-CLEARED-DT.
+
+           PERFORM  BENH-1000-WRITE
+               THRU BENH-1000-WRITE-X.
+
+           ADD  1                          TO WS-BENH-REC-WRITTEN.
+
+       3200-WRITE-BENH-REC-X.
+           EXIT.
+      /
+      *------------------------
+       5000-PRINT-GRAND-TOTALS.
+      *------------------------
+
+      *MSG: TOTAL NUMBER OF RUBEN BENEFICIARY ROWS READ @1
+           MOVE 'AS94060001'           TO WGLOB-MSG-REF-INFO.
+           MOVE WS-RUBEN-REC-READ      TO WS-PIC-COUNTER.
+           MOVE WS-PIC-COUNTER         TO WGLOB-MSG-PARM (1).
+           PERFORM  0260-1000-GENERATE-MESSAGE
+               THRU 0260-1000-GENERATE-MESSAGE-X.
+
+      *MSG: TOTAL NUMBER OF APP ID / STOCK RECORD ID / TYPE GROUPS
+      *MSG: CHECKED @1
+           MOVE 'AS94060002'           TO WGLOB-MSG-REF-INFO.
+           MOVE WS-GROUPS-CHECKED      TO WS-PIC-COUNTER.
+           MOVE WS-PIC-COUNTER         TO WGLOB-MSG-PARM (1).
+           PERFORM  0260-1000-GENERATE-MESSAGE
+               THRU 0260-1000-GENERATE-MESSAGE-X.
+
+      *MSG: TOTAL NUMBER OF GROUPS FAILING THE 100% EDIT @1
+           MOVE 'AS94060003'           TO WGLOB-MSG-REF-INFO.
+           MOVE WS-GROUPS-FAILED       TO WS-PIC-COUNTER.
+           MOVE WS-PIC-COUNTER         TO WGLOB-MSG-PARM (1).
+           PERFORM  0260-1000-GENERATE-MESSAGE
+               THRU 0260-1000-GENERATE-MESSAGE-X.
+
+      *MSG: TOTAL NUMBER OF EXCEPTION RECORDS WRITTEN TO BENH @1
+           MOVE 'AS94060004'           TO WGLOB-MSG-REF-INFO.
+           MOVE WS-BENH-REC-WRITTEN    TO WS-PIC-COUNTER.
+           MOVE WS-PIC-COUNTER         TO WGLOB-MSG-PARM (1).
+           PERFORM  0260-1000-GENERATE-MESSAGE
+               THRU 0260-1000-GENERATE-MESSAGE-X.
+
+       5000-PRINT-GRAND-TOTALS-X.
+           EXIT.
+      /
+      *----------------
+       9999-CLOSE-FILES.
+      *----------------
+
+           PERFORM  RUBN-4000-CLOSE
+               THRU RUBN-4000-CLOSE-X.
+
+           PERFORM  BENH-4000-CLOSE
+               THRU BENH-4000-CLOSE-X.
+
+       9999-CLOSE-FILES-X.
+           EXIT.
+      /
+      *****************************************************************
+      * I/O PROCESSING COPYBOOKS                                      *
+      *****************************************************************
+       COPY ACPARUBN.
+       COPY ACPNRUBN.
+       COPY ACPORUBN.
+       COPY ACPLRUBN.
+
+       COPY ACPABENH.
+       COPY ACPNBENH.
+       COPY ACPOBENH.
+       COPY ACPLBENH.
+      /
+      *****************************************************************
+      *  ERROR HANDLING ROUTINES                                      *
+      *****************************************************************
+       COPY XCPL0030.
+       COPY XCPL0260.
+
+      *****************************************************************
+      **                 END OF PROGRAM ASBM9406                     **
+      *****************************************************************
