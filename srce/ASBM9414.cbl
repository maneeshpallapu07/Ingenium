@@ -0,0 +1,304 @@
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+
+       PROGRAM-ID. ASBM9414.
+
+       COPY XCWWCRHT.
+
+      *****************************************************************
+      **  MEMBER :  ASBM9414                                         **
+      **  REMARKS:  POLICY CONVERSION CROSS-REFERENCE REPORT.        **
+      **            MATCHES THE RUPOL DRIVER EXTRACT AGAINST THE     **
+      **            RUCNV APPLICATION UPLOAD POLICY CONVERSION       **
+      **            EXTRACT ON APP-ID, SO EVERY CONVERTED RUPOL      **
+      **            APPLICATION (RUPOL-POL-CNVR-KEY-NUM NOT ZERO)    **
+      **            IS PAIRED WITH ITS RUCNV ORIGINAL-POLICY SOURCE  **
+      **            DETAIL FOR CONVERSION-DESK REVIEW, WITHOUT       **
+      **            PULLING BOTH TABLES AND MATCHING APP IDS BY      **
+      **            HAND.  BOTH EXTRACTS ARE SORTED ASCENDING BY     **
+      **            APP-ID, SO RUCNV IS MATCHED TO ITS DRIVER ROW    **
+      **            BY A STANDARD SEQUENTIAL LOOK-AHEAD MERGE.       **
+      **                                                             **
+      **  DOMAIN :  UW                                               **
+      **  CLASS  :  PD                                               **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+XJ9026**  09AUG26  DEV    NEW PROGRAM                                **
+      *****************************************************************
+
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      ***************
+       DATA DIVISION.
+      ***************
+
+       FILE SECTION.
+
+       WORKING-STORAGE SECTION.
+
+       COPY XCWWPGWS REPLACING '$VAR1' BY 'ASBM9414'.
+
+       COPY SQLCA.
+
+       01  WS-COUNTERS.
+           05  WS-RUPOL-REC-READ            PIC 9(07)  VALUE ZEROS.
+           05  WS-RUPOL-CNVR-CNT            PIC 9(07)  VALUE ZEROS.
+           05  WS-RUPOL-CNVR-NO-RUCNV-CNT   PIC 9(07)  VALUE ZEROS.
+           05  WS-UCNV-REC-READ             PIC 9(07)  VALUE ZEROS.
+           05  WS-RCVX-REC-WRITTEN          PIC 9(07)  VALUE ZEROS.
+
+       01  WS-CHILD-WORK-AREA.
+           05  WS-CNV-ROW-COUNT             PIC S9(05) COMP-3.
+      /
+       COPY XCWTFCMD.
+      /
+       COPY ACSWRUPL.
+       COPY ACSWUCNV.
+       COPY ACSWRCVX.
+       COPY ACSRRCVX.
+      /
+      *****************************************************************
+      * INPUT PARAMETER INFORMATION                                   *
+      *****************************************************************
+
+       01  WGLOB-GLOBAL-AREA.
+       COPY XCWWGLOB.
+
+       COPY ACFRUPOL.
+       COPY ACFRUCNV.
+      /
+       PROCEDURE DIVISION.
+
+      *--------------
+       0000-MAINLINE.
+      *--------------
+
+           PERFORM  0100-OPEN-FILES
+               THRU 0100-OPEN-FILES-X.
+
+           PERFORM  0200-INITIALIZE
+               THRU 0200-INITIALIZE-X.
+
+           PERFORM  RUPL-1000-READ
+               THRU RUPL-1000-READ-X.
+           PERFORM  UCNV-1000-READ
+               THRU UCNV-1000-READ-X.
+
+           PERFORM  1000-PROCESS-RUPOL
+               THRU 1000-PROCESS-RUPOL-X
+               UNTIL WRUPL-SEQ-IO-EOF.
+
+           PERFORM  5000-PRINT-GRAND-TOTALS
+               THRU 5000-PRINT-GRAND-TOTALS-X.
+
+           PERFORM  9999-CLOSE-FILES
+               THRU 9999-CLOSE-FILES-X.
+
+           STOP RUN.
+
+       0000-MAINLINE-X.
+           EXIT.
+      /
+      *----------------
+       0100-OPEN-FILES.
+      *----------------
+
+           PERFORM  RUPL-3000-OPEN-INPUT
+               THRU RUPL-3000-OPEN-INPUT-X.
+
+           PERFORM  UCNV-3000-OPEN-INPUT
+               THRU UCNV-3000-OPEN-INPUT-X.
+
+           PERFORM  RCVX-3000-OPEN-OUTPUT
+               THRU RCVX-3000-OPEN-OUTPUT-X.
+
+       0100-OPEN-FILES-X.
+           EXIT.
+      /
+      *----------------
+       0200-INITIALIZE.
+      *----------------
+
+           MOVE ZERO                   TO WS-RUPOL-REC-READ.
+           MOVE ZERO                   TO WS-RUPOL-CNVR-CNT.
+           MOVE ZERO                   TO WS-RUPOL-CNVR-NO-RUCNV-CNT.
+           MOVE ZERO                   TO WS-UCNV-REC-READ.
+           MOVE ZERO                   TO WS-RCVX-REC-WRITTEN.
+
+       0200-INITIALIZE-X.
+           EXIT.
+      /
+      *-------------------
+       1000-PROCESS-RUPOL.
+      *-------------------
+
+           ADD  1                      TO WS-RUPOL-REC-READ.
+
+           IF   RUPOL-POL-CNVR-KEY-NUM-N  NOT = ZERO
+                ADD  1                  TO WS-RUPOL-CNVR-CNT
+           END-IF.
+
+           PERFORM  2100-MATCH-UCNV
+               THRU 2100-MATCH-UCNV-X.
+
+           IF   RUPOL-POL-CNVR-KEY-NUM-N  NOT = ZERO
+           AND  WS-CNV-ROW-COUNT          = ZERO
+                ADD  1                  TO WS-RUPOL-CNVR-NO-RUCNV-CNT
+           END-IF.
+
+           PERFORM  RUPL-1000-READ
+               THRU RUPL-1000-READ-X.
+
+       1000-PROCESS-RUPOL-X.
+           EXIT.
+      /
+      *-----------------
+       2100-MATCH-UCNV.
+      *-----------------
+
+      * SKIP ANY RUCNV ROWS LEFT OVER FROM AN APPLICATION THAT HAS NO
+      * MATCHING RUPOL ROW (SHOULD NOT NORMALLY OCCUR).
+
+           PERFORM  2110-UCNV-READ-AHEAD
+               THRU 2110-UCNV-READ-AHEAD-X
+               UNTIL WUCNV-SEQ-IO-EOF
+               OR    RUCNV-APP-ID NOT LESS THAN RUPOL-APP-ID.
+
+           MOVE ZERO                   TO WS-CNV-ROW-COUNT.
+
+           PERFORM  2120-UCNV-CONSUME-GROUP
+               THRU 2120-UCNV-CONSUME-GROUP-X
+               UNTIL WUCNV-SEQ-IO-EOF
+               OR    RUCNV-APP-ID NOT = RUPOL-APP-ID.
+
+       2100-MATCH-UCNV-X.
+           EXIT.
+      /
+      *-----------------------
+       2110-UCNV-READ-AHEAD.
+      *-----------------------
+
+           PERFORM  UCNV-1000-READ
+               THRU UCNV-1000-READ-X.
+
+       2110-UCNV-READ-AHEAD-X.
+           EXIT.
+      /
+      *--------------------------
+       2120-UCNV-CONSUME-GROUP.
+      *--------------------------
+
+           IF   RUPOL-POL-CNVR-KEY-NUM-N  NOT = ZERO
+                PERFORM  2130-WRITE-RCVX-REC
+                    THRU 2130-WRITE-RCVX-REC-X
+           END-IF.
+
+           ADD  1                      TO WS-CNV-ROW-COUNT.
+
+           PERFORM  UCNV-1000-READ
+               THRU UCNV-1000-READ-X.
+
+       2120-UCNV-CONSUME-GROUP-X.
+           EXIT.
+      /
+      *-----------------------
+       2130-WRITE-RCVX-REC.
+      *-----------------------
+
+           MOVE RUPOL-APP-ID              TO RRCVX-APP-ID.
+           MOVE RUPOL-POL-CNVR-KEY-NUM    TO RRCVX-POL-CNVR-KEY-NUM.
+           MOVE RUPOL-POL-CNVR-TYP-CD     TO RRCVX-POL-CNVR-TYP-CD.
+           MOVE RUCNV-SEQ-NUM             TO RRCVX-CNVR-SEQ-NUM.
+           MOVE RUCNV-ORIG-POL-ID         TO RRCVX-ORIG-POL-ID.
+           MOVE RUCNV-ORIG-POL-ISS-DT     TO RRCVX-ORIG-POL-ISS-DT.
+           MOVE RUCNV-ESC-RSRV-AMT        TO RRCVX-ORIG-RSRV-AMT.
+           MOVE RUCNV-ESC-SPREM-AMT       TO RRCVX-ORIG-PREM-AMT.
+
+           PERFORM  RCVX-1000-WRITE
+               THRU RCVX-1000-WRITE-X.
+
+           ADD  1                      TO WS-RCVX-REC-WRITTEN.
+
+       2130-WRITE-RCVX-REC-X.
+           EXIT.
+      /
+      *-----------------------
+       5000-PRINT-GRAND-TOTALS.
+      *-----------------------
+
+           MOVE WS-RUPOL-REC-READ          TO WGLOB-MSG-PARM (1).
+           MOVE 'AS94140001'               TO WGLOB-MSG-REF-INFO.
+           PERFORM  0260-1000-GENERATE-MESSAGE
+               THRU 0260-1000-GENERATE-MESSAGE-X.
+
+           MOVE WS-RUPOL-CNVR-CNT          TO WGLOB-MSG-PARM (1).
+           MOVE 'AS94140002'               TO WGLOB-MSG-REF-INFO.
+           PERFORM  0260-1000-GENERATE-MESSAGE
+               THRU 0260-1000-GENERATE-MESSAGE-X.
+
+           MOVE WS-RCVX-REC-WRITTEN        TO WGLOB-MSG-PARM (1).
+           MOVE 'AS94140003'               TO WGLOB-MSG-REF-INFO.
+           PERFORM  0260-1000-GENERATE-MESSAGE
+               THRU 0260-1000-GENERATE-MESSAGE-X.
+
+           MOVE WS-RUPOL-CNVR-NO-RUCNV-CNT TO WGLOB-MSG-PARM (1).
+           MOVE 'AS94140004'               TO WGLOB-MSG-REF-INFO.
+           PERFORM  0260-1000-GENERATE-MESSAGE
+               THRU 0260-1000-GENERATE-MESSAGE-X.
+
+       5000-PRINT-GRAND-TOTALS-X.
+           EXIT.
+      /
+      *----------------
+       9999-CLOSE-FILES.
+      *----------------
+
+           PERFORM  RUPL-4000-CLOSE
+               THRU RUPL-4000-CLOSE-X.
+
+           PERFORM  UCNV-4000-CLOSE
+               THRU UCNV-4000-CLOSE-X.
+
+           PERFORM  RCVX-4000-CLOSE
+               THRU RCVX-4000-CLOSE-X.
+
+       9999-CLOSE-FILES-X.
+           EXIT.
+      /
+      *****************************************************************
+      * I/O PROCESSING COPYBOOKS                                      *
+      *****************************************************************
+
+       COPY ACPARUPL.
+       COPY ACPNRUPL.
+       COPY ACPORUPL.
+       COPY ACPLRUPL.
+      /
+       COPY ACPAUCNV.
+       COPY ACPNUCNV.
+       COPY ACPOUCNV.
+       COPY ACPLUCNV.
+      /
+       COPY ACPARCVX.
+       COPY ACPNRCVX.
+       COPY ACPORCVX.
+      /
+      *****************************************************************
+      * ERROR HANDLING ROUTINES                                       *
+      *****************************************************************
+
+       COPY XCPL0030.
+
+       COPY XCPL0260.
+
+      *****************************************************************
+      **                 END OF PROGRAM ASBM9414                     **
+      *****************************************************************
