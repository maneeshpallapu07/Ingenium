@@ -0,0 +1,272 @@
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+       PROGRAM-ID. ASBM9410.
+
+       COPY XCWWCRHT.
+
+      *****************************************************************
+      **  MEMBER :  ASBM9410                                         **
+      **  REMARKS:  RECONCILE THE INCOMING WIRE TRANSFER CONFIRMATION**
+      **            EXTRACT (WCNF) AGAINST THE APPLICATION UPLOAD    **
+      **            POLICY TABLE (RUPOL) BY MATCHING EACH            **
+      **            CONFIRMATION'S WIRE TRANSFER VIRTUAL NUMBER TO   **
+      **            THE VIRTUAL NUMBER STORED ON THE APPLICATION.    **
+      **            A CONFIRMATION FOR WHICH NO APPLICATION IS FOUND,**
+      **            OR WHOSE VIRTUAL NUMBER DOES NOT MATCH THE ONE   **
+      **            ON FILE, IS WRITTEN TO THE WCRX FOLLOW-UP        **
+      **            EXTRACT SO THE MISMATCH SURFACES INSTEAD OF      **
+      **            WAITING FOR MONTH-END CASH RECONCILIATION.       **
+      **  DOMAIN :  BC                                                **
+      **  CLASS  :  PD                                                **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+86074G**  09AUG26  DEV    NEW PROGRAM                                **
+      *****************************************************************
+
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      ***************
+       DATA DIVISION.
+      ***************
+
+       FILE SECTION.
+
+       WORKING-STORAGE SECTION.
+
+       COPY XCWWPGWS REPLACING '$VAR1' BY 'ASBM9410'.
+
+       COPY SQLCA.
+
+       01  WS-COUNTERS.
+           05  WS-WCNF-REC-READ             PIC 9(07)  VALUE ZEROS.
+           05  WS-WCNF-MATCHED              PIC 9(07)  VALUE ZEROS.
+           05  WS-WCNF-NOT-MATCHED          PIC 9(07)  VALUE ZEROS.
+           05  WS-WCRX-REC-WRITTEN          PIC 9(07)  VALUE ZEROS.
+           05  WS-PIC-COUNTER               PIC Z(06)9.
+
+       01  WS-PGM-WORK-AREA.
+           05  WS-FAIL-TYP-CD               PIC X(01).
+      /
+       COPY XCWTFCMD.
+      /
+       COPY ACSWWCNF.
+       COPY ACSWWCRX.
+       COPY ACFWUPOL.
+      /
+      *****************************************************************
+      * INPUT PARAMETER INFORMATION                                   *
+      *****************************************************************
+
+       01  WGLOB-GLOBAL-AREA.
+       COPY XCWWGLOB.
+
+       COPY ACFRUPOL.
+       COPY ACSRWCNF.
+       COPY ACSRWCRX.
+      /
+       PROCEDURE DIVISION.
+
+      *--------------
+       0000-MAINLINE.
+      *--------------
+
+           PERFORM  0100-OPEN-FILES
+               THRU 0100-OPEN-FILES-X.
+
+           PERFORM  0200-INITIALIZE
+               THRU 0200-INITIALIZE-X.
+
+           PERFORM  WCNF-1000-READ
+               THRU WCNF-1000-READ-X.
+
+           PERFORM  1000-PROCESS-WCNF
+               THRU 1000-PROCESS-WCNF-X
+               UNTIL WWCNF-SEQ-IO-EOF.
+
+           PERFORM  5000-PRINT-GRAND-TOTALS
+               THRU 5000-PRINT-GRAND-TOTALS-X.
+
+           PERFORM  9999-CLOSE-FILES
+               THRU 9999-CLOSE-FILES-X.
+
+           STOP RUN.
+
+       0000-MAINLINE-X.
+           EXIT.
+      /
+      *----------------
+       0100-OPEN-FILES.
+      *----------------
+
+           PERFORM  WCNF-3000-OPEN-INPUT
+               THRU WCNF-3000-OPEN-INPUT-X.
+
+           PERFORM  WCRX-3000-OPEN-OUTPUT
+               THRU WCRX-3000-OPEN-OUTPUT-X.
+
+       0100-OPEN-FILES-X.
+           EXIT.
+      /
+      *----------------
+       0200-INITIALIZE.
+      *----------------
+
+           MOVE ZERO                   TO WS-WCNF-REC-READ.
+           MOVE ZERO                   TO WS-WCNF-MATCHED.
+           MOVE ZERO                   TO WS-WCNF-NOT-MATCHED.
+           MOVE ZERO                   TO WS-WCRX-REC-WRITTEN.
+
+       0200-INITIALIZE-X.
+           EXIT.
+      /
+      *--------------------
+       1000-PROCESS-WCNF.
+      *--------------------
+
+           ADD  1                      TO WS-WCNF-REC-READ.
+
+           PERFORM  2000-CHECK-MATCHING-APP
+               THRU 2000-CHECK-MATCHING-APP-X.
+
+           PERFORM  WCNF-1000-READ
+               THRU WCNF-1000-READ-X.
+
+       1000-PROCESS-WCNF-X.
+           EXIT.
+      /
+      *------------------------------
+       2000-CHECK-MATCHING-APP.
+      *------------------------------
+
+           MOVE RWCNF-APP-ID           TO WUPOL-APP-ID.
+           PERFORM  UPOL-1000-READ
+               THRU UPOL-1000-READ-X.
+
+           EVALUATE TRUE
+
+               WHEN WUPOL-IO-NOT-FOUND
+                    ADD  1               TO WS-WCNF-NOT-MATCHED
+                    MOVE '1'             TO WS-FAIL-TYP-CD
+                    PERFORM  3200-WRITE-WCRX-REC
+                        THRU 3200-WRITE-WCRX-REC-X
+
+               WHEN RUPOL-WIRE-XFER-VIRTUAL-NUM NOT =
+                    RWCNF-WIRE-XFER-VIRTUAL-NUM
+                    ADD  1               TO WS-WCNF-NOT-MATCHED
+                    MOVE '2'             TO WS-FAIL-TYP-CD
+                    PERFORM  3200-WRITE-WCRX-REC
+                        THRU 3200-WRITE-WCRX-REC-X
+
+               WHEN OTHER
+                    ADD  1               TO WS-WCNF-MATCHED
+
+           END-EVALUATE.
+
+       2000-CHECK-MATCHING-APP-X.
+           EXIT.
+      /
+      *-----------------------
+       3200-WRITE-WCRX-REC.
+      *-----------------------
+
+           MOVE SPACES                     TO RWCRX-SEQ-REC-INFO.
+           MOVE RWCNF-APP-ID               TO RWCRX-APP-ID.
+           MOVE RWCNF-WIRE-XFER-VIRTUAL-NUM TO
+               RWCRX-WIRE-XFER-VIRTUAL-NUM.
+           MOVE RWCNF-CONF-NUM             TO RWCRX-CONF-NUM.
+           MOVE RWCNF-WIRE-AMT             TO RWCRX-WIRE-AMT.
+           MOVE RWCNF-WIRE-DT              TO RWCRX-WIRE-DT.
+           MOVE WS-FAIL-TYP-CD             TO RWCRX-FAIL-TYP-CD.
+           MOVE WGLOB-PROCESS-DATE         TO RWCRX-DETECT-DT.
+           SET  RWCRX-NOT-CLEARED          TO TRUE.
+           MOVE SPACES                     TO RWCRX-CLEARED-USER-ID.
+           MOVE SPACES                     TO RWCRX-CLEARED-DT.
+
+           PERFORM  WCRX-1000-WRITE
+               THRU WCRX-1000-WRITE-X.
+
+           ADD  1                          TO WS-WCRX-REC-WRITTEN.
+
+       3200-WRITE-WCRX-REC-X.
+           EXIT.
+      /
+      *------------------------
+       5000-PRINT-GRAND-TOTALS.
+      *------------------------
+
+      *MSG: TOTAL NUMBER OF WIRE CONFIRMATION EXTRACT ROWS READ @1
+           MOVE 'AS94100001'           TO WGLOB-MSG-REF-INFO.
+           MOVE WS-WCNF-REC-READ       TO WS-PIC-COUNTER.
+           MOVE WS-PIC-COUNTER         TO WGLOB-MSG-PARM (1).
+           PERFORM  0260-1000-GENERATE-MESSAGE
+               THRU 0260-1000-GENERATE-MESSAGE-X.
+
+      *MSG: TOTAL NUMBER OF CONFIRMATIONS MATCHED TO AN APPLICATION @1
+           MOVE 'AS94100002'           TO WGLOB-MSG-REF-INFO.
+           MOVE WS-WCNF-MATCHED        TO WS-PIC-COUNTER.
+           MOVE WS-PIC-COUNTER         TO WGLOB-MSG-PARM (1).
+           PERFORM  0260-1000-GENERATE-MESSAGE
+               THRU 0260-1000-GENERATE-MESSAGE-X.
+
+      *MSG: TOTAL NUMBER OF CONFIRMATIONS NOT MATCHED @1
+           MOVE 'AS94100003'           TO WGLOB-MSG-REF-INFO.
+           MOVE WS-WCNF-NOT-MATCHED    TO WS-PIC-COUNTER.
+           MOVE WS-PIC-COUNTER         TO WGLOB-MSG-PARM (1).
+           PERFORM  0260-1000-GENERATE-MESSAGE
+               THRU 0260-1000-GENERATE-MESSAGE-X.
+
+      *MSG: TOTAL NUMBER OF EXCEPTION RECORDS WRITTEN TO WCRX @1
+           MOVE 'AS94100004'           TO WGLOB-MSG-REF-INFO.
+           MOVE WS-WCRX-REC-WRITTEN    TO WS-PIC-COUNTER.
+           MOVE WS-PIC-COUNTER         TO WGLOB-MSG-PARM (1).
+           PERFORM  0260-1000-GENERATE-MESSAGE
+               THRU 0260-1000-GENERATE-MESSAGE-X.
+
+       5000-PRINT-GRAND-TOTALS-X.
+           EXIT.
+      /
+      *----------------
+       9999-CLOSE-FILES.
+      *----------------
+
+           PERFORM  WCNF-4000-CLOSE
+               THRU WCNF-4000-CLOSE-X.
+
+           PERFORM  WCRX-4000-CLOSE
+               THRU WCRX-4000-CLOSE-X.
+
+       9999-CLOSE-FILES-X.
+           EXIT.
+      /
+      *****************************************************************
+      * I/O PROCESSING COPYBOOKS                                      *
+      *****************************************************************
+       COPY ACPAWCNF.
+       COPY ACPNWCNF.
+       COPY ACPOWCNF.
+       COPY ACPLWCNF.
+
+       COPY ACPAWCRX.
+       COPY ACPNWCRX.
+       COPY ACPOWCRX.
+       COPY ACPLWCRX.
+
+       COPY ACPNUPOL.
+      /
+      *****************************************************************
+      *  ERROR HANDLING ROUTINES                                      *
+      *****************************************************************
+       COPY XCPL0030.
+       COPY XCPL0260.
+
+      *****************************************************************
+      **                 END OF PROGRAM ASBM9410                     **
+      *****************************************************************
