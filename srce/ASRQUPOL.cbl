@@ -0,0 +1,222 @@
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+
+       PROGRAM-ID. ASRQUPOL.
+
+       COPY XCWWCRHT.
+
+      *****************************************************************
+      **  MEMBER :  ASRQUPOL                                         **
+      **  REMARKS:  SQL I/O PROGRAM USED TO READ A SINGLE ROW FROM   **
+      **            THE APPLICATION UPLOAD POLICY TABLE (UPOL) BY    **
+      **            APP ID FOR THE CASH-WITH-APP RECEIPT/POLICY      **
+      **            RECONCILIATION REPORT.                           **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+9XGCSS**  09AUG26  DEV    CREATED FOR CWA RECEIPT RECONCILIATION     **
+      *****************************************************************
+
+      /
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+
+      ***************
+       DATA DIVISION.
+      ***************
+      /
+      *************************
+       WORKING-STORAGE SECTION.
+      *************************
+
+       COPY XCWWPGWS REPLACING '$VAR1' BY 'ASRQUPOL'.
+
+       01  WS-WORKING-STORAGE.
+           05  WS-WA-ADDRESS                    POINTER   VALUE NULL.
+           05  WS-TL-ADDRESS                    POINTER   VALUE NULL.
+
+       COPY SQLCA.
+      /
+       COPY XCWWWKDT.
+      /
+           EXEC SQL INCLUDE ACWZUPOL  END-EXEC.
+      /
+      *****************
+       LINKAGE SECTION.
+      *****************
+
+       01  WGLOB-GLOBAL-AREA.
+       COPY XCWWGLOB.
+      /
+           EXEC SQL INCLUDE ACFWUPOL  END-EXEC.
+
+           EXEC SQL INCLUDE ACFRUPOL  END-EXEC.
+
+      /
+       PROCEDURE DIVISION USING WGLOB-GLOBAL-AREA
+                                WUPOL-IO-WORK-AREA
+                                RUPOL-REC-INFO.
+
+      ***************
+       0000-MAINLINE.
+      ***************
+
+           IF  WS-WA-ADDRESS NOT = ADDRESS OF WUPOL-IO-WORK-AREA
+           OR  WS-TL-ADDRESS NOT = ADDRESS OF RUPOL-REC-INFO
+               SET  WS-WA-ADDRESS  TO  ADDRESS OF WUPOL-IO-WORK-AREA
+               SET  WS-TL-ADDRESS  TO  ADDRESS OF RUPOL-REC-INFO
+               MOVE ZERO           TO  SQL-INIT-FLAG
+           END-IF.
+
+
+           EVALUATE WUPOL-IO-COMMAND
+
+               WHEN 'RD'
+                    PERFORM  1000-READ-BY-KEY
+                        THRU 1000-READ-BY-KEY-X
+
+               WHEN OTHER
+                    SET  WUPOL-IO-ERROR      TO  TRUE
+
+           END-EVALUATE.
+
+
+           GOBACK.
+
+
+       0000-MAINLINE-X.
+           EXIT.
+
+
+      *******************
+       1000-READ-BY-KEY.
+      *******************
+
+           MOVE LOW-VALUES                   TO  ZUPOL-NULL-INDICATORS.
+
+           EXEC SQL
+             DECLARE CUR_UPOL CURSOR FOR
+             SELECT
+                 APP_ID,
+                 POL_ID,
+                 PLAN_ID,
+                 BASE_CVG_CD,
+                 PYMT_AMT,
+                 PYMT_MODE_CD,
+                 PYMT_TYP_CD,
+                 BNK_ACCT_ID,
+                 BNK_ACCT_HLDR_NM,
+                 NAYOSE_POL_CD,
+                 ACCT_HLD_TYP_CD,
+                 BNK_ACCT_TYP_CD,
+                 EMAIL_ADDR_CD,
+                 APP_UPLD_DT,
+                 ILLUS_CALC_DT,
+                 APP_RPT_DT,
+                 LUMP_SUM_AMT,
+                 CWA_RECPT_DT,
+                 CWA_RECPT_NUM,
+                 POL_ASGN_IND,
+                 APP_CORCT_IND,
+                 HO_CNSLT_IND,
+                 PRE_ISS_CNFRM_IND,
+                 POL_HLD_AGT_IND,
+                 MOD_REG_PREM_AMT,
+                 BNK_ID,
+                 BNK_BR_ID,
+                 BR_NUM,
+                 SO_NUM,
+                 SALES_REP_NUM,
+                 CO_SALES_REP_NUM,
+                 ORIG_POL_ID,
+                 ORIG_POL_ISS_DT,
+                 ORIG_POL_DUR,
+                 SAL_TST_RSLT_CD,
+                 POL_PRVD_TYP_CD,
+                 POL_ECERT_IND
+             FROM TUPOL
+             WHERE
+                 APP_ID  =  :WUPOL-APP-ID
+             FOR FETCH ONLY
+             OPTIMIZE FOR 1 ROW
+           END-EXEC.
+
+           EXEC SQL
+                OPEN CUR_UPOL
+           END-EXEC.
+
+           EXEC SQL
+             FETCH CUR_UPOL
+             INTO
+                :RUPOL-APP-ID,
+                :RUPOL-POL-ID             :ZUPOL-POL-ID-NI,
+                :RUPOL-PLAN-ID            :ZUPOL-PLAN-ID-NI,
+                :RUPOL-BASE-CVG-CD        :ZUPOL-BASE-CVG-CD-NI,
+                :RUPOL-PYMT-AMT           :ZUPOL-PYMT-AMT-NI,
+                :RUPOL-PYMT-MODE-CD       :ZUPOL-PYMT-MODE-CD-NI,
+                :RUPOL-PYMT-TYP-CD        :ZUPOL-PYMT-TYP-CD-NI,
+                :RUPOL-BNK-ACCT-ID        :ZUPOL-BNK-ACCT-ID-NI,
+                :RUPOL-BNK-ACCT-HLDR-NM   :ZUPOL-BNK-ACCT-HLDR-NM-NI,
+                :RUPOL-NAYOSE-POL-CD      :ZUPOL-NAYOSE-POL-CD-NI,
+                :RUPOL-ACCT-HLD-TYP-CD    :ZUPOL-ACCT-HLD-TYP-CD-NI,
+                :RUPOL-BNK-ACCT-TYP-CD    :ZUPOL-BNK-ACCT-TYP-CD-NI,
+                :RUPOL-EMAIL-ADDR-CD      :ZUPOL-EMAIL-ADDR-CD-NI,
+                :RUPOL-APP-UPLD-DT        :ZUPOL-APP-UPLD-DT-NI,
+                :RUPOL-ILLUS-CALC-DT      :ZUPOL-ILLUS-CALC-DT-NI,
+                :RUPOL-APP-RPT-DT         :ZUPOL-APP-RPT-DT-NI,
+                :RUPOL-LUMP-SUM-AMT       :ZUPOL-LUMP-SUM-AMT-NI,
+                :RUPOL-CWA-RECPT-DT       :ZUPOL-CWA-RECPT-DT-NI,
+                :RUPOL-CWA-RECPT-NUM      :ZUPOL-CWA-RECPT-NUM-NI,
+                :RUPOL-POL-ASGN-IND       :ZUPOL-POL-ASGN-IND-NI,
+                :RUPOL-APP-CORCT-IND      :ZUPOL-APP-CORCT-IND-NI,
+                :RUPOL-HO-CNSLT-IND       :ZUPOL-HO-CNSLT-IND-NI,
+                :RUPOL-PRE-ISS-CNFRM-IND  :ZUPOL-PRE-ISS-CNFRM-IND-NI,
+                :RUPOL-POL-HLD-AGT-IND    :ZUPOL-POL-HLD-AGT-IND-NI,
+                :RUPOL-MOD-REG-PREM-AMT   :ZUPOL-MOD-REG-PREM-AMT-NI,
+                :RUPOL-BNK-ID             :ZUPOL-BNK-ID-NI,
+                :RUPOL-BNK-BR-ID          :ZUPOL-BNK-BR-ID-NI,
+                :RUPOL-BR-NUM             :ZUPOL-BR-NUM-NI,
+                :RUPOL-SO-NUM             :ZUPOL-SO-NUM-NI,
+                :RUPOL-SALES-REP-NUM      :ZUPOL-SALES-REP-NUM-NI,
+                :RUPOL-CO-SALES-REP-NUM   :ZUPOL-CO-SALES-REP-NUM-NI,
+                :RUPOL-ORIG-POL-ID        :ZUPOL-ORIG-POL-ID-NI,
+                :RUPOL-ORIG-POL-ISS-DT    :ZUPOL-ORIG-POL-ISS-DT-NI,
+                :RUPOL-ORIG-POL-DUR       :ZUPOL-ORIG-POL-DUR-NI,
+                :RUPOL-SAL-TST-RSLT-CD    :ZUPOL-SAL-TST-RSLT-CD-NI,
+                :RUPOL-POL-PRVD-TYP-CD,
+                :RUPOL-POL-ECERT-IND      :ZUPOL-POL-ECERT-IND-NI
+           END-EXEC.
+
+           EXEC SQL
+                CLOSE CUR_UPOL
+           END-EXEC.
+
+
+           EVALUATE SQLCODE
+
+               WHEN ZERO
+                    SET  WUPOL-IO-OK         TO  TRUE
+                    PERFORM  UPOL-2000-SET-NULL-DFLT
+                        THRU UPOL-2000-SET-NULL-DFLT-X
+
+               WHEN +100
+                    SET  WUPOL-IO-NOT-FOUND  TO  TRUE
+
+               WHEN OTHER
+                    SET  WUPOL-IO-ERROR      TO  TRUE
+
+           END-EVALUATE.
+
+
+       1000-READ-BY-KEY-X.
+           EXIT.
+
+
+       COPY ACPZUPOL.
+
+      *****************************************************************
+      **                 END OF PROGRAM ASRQUPOL                     **
+      *****************************************************************
