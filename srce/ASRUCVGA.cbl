@@ -24,6 +24,8 @@ APEX53**                  CHANGES TO SUPPORT I/O PROGRAMS            **
 APEX54**  31DEC96  TJS    MODIFICATIONS FOR MAINTAINABILITY          **
 557700**  30SEP97  TJS    APEX UPLOAD 5.5                            **
 014590**  15DEC99  60     ARCHITECTURAL CHANGES                      **
+GC0537**  09AUG26  DEV    VALIDATE AGENT SHARE PERCENTAGES TOTAL      **
+GC0537**                  100 ACROSS ALL AGENTS ON THE COVERAGE       **
       *****************************************************************
  
        ENVIRONMENT DIVISION.
@@ -48,6 +50,15 @@ APEX53 COPY XCWWPGWS REPLACING '$VAR1' BY 'ASRUCVGA'.
                10  FILLER                        PIC X(07).
                10  WS-PCT-AGNT-NO                PIC 9(01).
                10  FILLER                        PIC X(12).
+
+GC0537 01  WS-CONSTANTS.
+GC0537     05  WS-C-MAX-AGENTS               PIC S9(04) COMP VALUE +3.
+GC0537     05  WS-C-FULL-SHR-PCT             PIC S9(05)V99
+GC0537                                        VALUE +100.
+
+GC0537 01  WS-SHR-PCT-WORK-AREA.
+GC0537     05  WS-AGT-IDX                    PIC S9(04) COMP.
+GC0537     05  WS-TOTAL-SHR-PCT              PIC S9(05)V99 COMP-3.
       /
        COPY ACWWAPUP.
       /
@@ -202,6 +213,8 @@ APEX54     END-EVALUATE.
                    COMPUTE LAPUP-CVGA-CVG-AGT-SHR-PCT (WS-PCT-AGNT-NO)
                        = L0280-OUTPUT / (10 ** L0280-PRECISION)
                    MOVE WAPUP-C-YES           TO LAPUP-REC-CHANGED-SW
+GC0537             PERFORM  6100-VALIDATE-AGT-SHR-TOTAL
+GC0537                 THRU 6100-VALIDATE-AGT-SHR-TOTAL-X
                    GO TO 6000-PROCESS-COMPLEX-FIELD-X
                ELSE
                    MOVE WAPUP-C-NUM-CONV-ERR  TO LAPUP-RETURN-CD
@@ -215,6 +228,36 @@ APEX54     END-EVALUATE.
        6000-PROCESS-COMPLEX-FIELD-X.
            EXIT.
       /
+GC0537*------------------------------
+GC0537 6100-VALIDATE-AGT-SHR-TOTAL.
+GC0537*------------------------------
+
+GC0537     MOVE ZERO                          TO WS-TOTAL-SHR-PCT.
+
+GC0537     PERFORM  6110-ACCUM-AGT-SHR-PCT
+GC0537         THRU 6110-ACCUM-AGT-SHR-PCT-X
+GC0537         VARYING WS-AGT-IDX FROM 1 BY 1
+GC0537         UNTIL WS-AGT-IDX > WS-C-MAX-AGENTS.
+
+GC0537     IF  WS-TOTAL-SHR-PCT NOT = WS-C-FULL-SHR-PCT
+GC0537         SET  LAPUP-TRAN-CONV-ERR       TO TRUE
+GC0537     END-IF.
+
+GC0537 6100-VALIDATE-AGT-SHR-TOTAL-X.
+GC0537     EXIT.
+      /
+GC0537*------------------------------
+GC0537 6110-ACCUM-AGT-SHR-PCT.
+GC0537*------------------------------
+
+GC0537     IF  LAPUP-CVGA-AGT-ID (WS-AGT-IDX) NOT = SPACES
+GC0537         ADD  LAPUP-CVGA-CVG-AGT-SHR-PCT (WS-AGT-IDX)
+GC0537                                     TO WS-TOTAL-SHR-PCT
+GC0537     END-IF.
+
+GC0537 6110-ACCUM-AGT-SHR-PCT-X.
+GC0537     EXIT.
+      /
       *-------------------------
        7000-PROCESS-FIELD-FIELD.
       *-------------------------
