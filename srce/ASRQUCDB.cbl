@@ -0,0 +1,132 @@
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+
+       PROGRAM-ID. ASRQUCDB.
+
+       COPY XCWWCRHT.
+
+      *****************************************************************
+      **  MEMBER :  ASRQUCDB                                         **
+      **  REMARKS:  BATCH I/O PROGRAM FOR PROCESSING THE             **
+      **            UPLOAD COVERAGE DB CROSS-REFERENCE EXTRACT FILE  **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+72REIJ**  09AUG26  DEV    CREATED FOR UPLOAD COVERAGE CROSS-REFERENCE**
+      *****************************************************************
+
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+       COPY ACSSUCDB.
+      /
+      ***************
+       DATA DIVISION.
+      ***************
+
+       FILE SECTION.
+
+       COPY ACSDUCDB.
+
+       COPY ACSRUCDB.
+      /
+       WORKING-STORAGE SECTION.
+
+       COPY XCWWPGWS REPLACING '$VAR1' BY 'ASRQUCDB'.
+
+       COPY SQLCA.
+
+       01  WS-WORKING-STORAGE.
+           05  WS-FILE-OPEN-SWITCH          PIC X(01)  VALUE 'N'.
+               88  WS-FILE-IS-OPEN                     VALUE 'Y'.
+               88  WS-FILE-IS-CLOSED                   VALUE 'N'.
+      /
+       COPY XCWTFCMD.
+      /
+      *****************
+       LINKAGE SECTION.
+      *****************
+
+       01  WGLOB-GLOBAL-AREA.
+       COPY XCWWGLOB.
+      /
+       COPY ACSWUCDB.
+
+       01  WUCDB-LINK-RECORD         PIC X(40).
+      /
+       PROCEDURE DIVISION  USING WGLOB-GLOBAL-AREA
+                                 WUCDB-SEQ-IO-WORK-AREA
+                                 WUCDB-LINK-RECORD.
+
+      *--------------
+       0000-MAINLINE.
+      *--------------
+
+           IF  WS-FILE-IS-OPEN
+           AND (WUCDB-SEQ-IO-COMMAND = TFCMD-WRITE-RECORD
+           OR  WUCDB-SEQ-IO-COMMAND  = TFCMD-REWRITE-RECORD)
+               MOVE  WUCDB-LINK-RECORD TO RUCDB-SEQ-REC-INFO
+           END-IF.
+
+           EVALUATE WUCDB-SEQ-IO-COMMAND
+
+               WHEN TFCMD-READ-RECORD
+                    PERFORM  UCDB-1000-READ
+                        THRU UCDB-1000-READ-X
+
+               WHEN TFCMD-WRITE-RECORD
+                    PERFORM  UCDB-2000-WRITE
+                        THRU UCDB-2000-WRITE-X
+
+               WHEN TFCMD-OPEN-I-FILE
+                    PERFORM  UCDB-3000-OPEN-INPUT
+                        THRU UCDB-3000-OPEN-INPUT-X
+                    MOVE 'Y'           TO WS-FILE-OPEN-SWITCH
+
+               WHEN TFCMD-OPEN-O-FILE
+                    PERFORM  UCDB-4000-OPEN-OUTPUT
+                        THRU UCDB-4000-OPEN-OUTPUT-X
+                    MOVE 'Y'           TO WS-FILE-OPEN-SWITCH
+
+               WHEN TFCMD-CLOSE-FILE
+                    PERFORM  UCDB-5000-CLOSE
+                        THRU UCDB-5000-CLOSE-X
+                    MOVE 'N'           TO WS-FILE-OPEN-SWITCH
+
+               WHEN TFCMD-OPEN-EXTEND-FILE
+                    PERFORM  UCDB-6000-OPEN-EXTEND
+                        THRU UCDB-6000-OPEN-EXTEND-X
+                    MOVE 'Y'           TO WS-FILE-OPEN-SWITCH
+
+           END-EVALUATE.
+
+           IF  WS-FILE-IS-OPEN
+           AND (WUCDB-SEQ-IO-COMMAND = TFCMD-READ-RECORD
+           OR   WUCDB-SEQ-IO-COMMAND = TFCMD-READ-RECORD-FOR-UPDATE
+           OR   WUCDB-SEQ-IO-COMMAND = TFCMD-READNEXT-RECORD)
+                MOVE RUCDB-SEQ-REC-INFO    TO WUCDB-LINK-RECORD
+           END-IF.
+
+           GOBACK.
+
+       0000-MAINLINE-X.
+           EXIT.
+      /
+      *****************************************************************
+      * PROCESSING COPYBOOKS                                          *
+      *****************************************************************
+
+       COPY ACPIUCDB.
+      /
+       COPY XCPL0030.
+
+      *****************************************************************
+      **  END OF PROGRAM ASRQUCDB                                    **
+      *****************************************************************
