@@ -0,0 +1,637 @@
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+
+       PROGRAM-ID. ASOM2100.
+
+       COPY XCWWCRHT.
+
+      *****************************************************************
+      **  MEMBER :  ASOM2100                                         **
+      **  REMARKS:  PROCESS DRIVER FOR UPLOAD FUND TRANSACTION       **
+      **            TRANSACTION UFND.                                **
+      **                                                             **
+      **  DOMAIN :  SY                                               **
+      **  CLASS  :  PD                                               **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+99522D**  09AUG26  DEV    CREATED SO A SINGLE BAD FUND PERCENTAGE     **
+99522D**                  ON A HELD-UP APPLICATION CAN BE CORRECTED  **
+99522D**                  DIRECTLY, WITHOUT A FULL APEX RE-UPLOAD    **
+      *****************************************************************
+
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+
+      ***************
+       DATA DIVISION.
+      ***************
+
+       WORKING-STORAGE SECTION.
+
+       COPY XCWWPGWS REPLACING '$VAR1' BY 'ASOM2100'.
+
+       COPY SQLCA.
+
+       01  WS-PGM-WORK-AREA.
+           05  WS-EDIT-CHECKS.
+               10  WS-BUS-FCN-ID              PIC X(04).
+                   88  WS-BUS-FCN-VALID       VALUE '2100' '2101' '2102'
+                                                    '2103' '2104'.
+                   88  WS-BUS-FCN-RETRIEVE    VALUE '2100'.
+                   88  WS-BUS-FCN-CREATE      VALUE '2101'.
+                   88  WS-BUS-FCN-UPDATE      VALUE '2102'.
+                   88  WS-BUS-FCN-DELETE      VALUE '2103'.
+                   88  WS-BUS-FCN-LIST        VALUE '2104'.
+
+           05  WS-VALIDATE-FAIL-SW            PIC X(01).
+               88  WS-VALIDATE-FAILED         VALUE 'Y'.
+               88  WS-VALIDATE-FAILED-NOT     VALUE 'N'.
+
+           05  WS-LINE                        PIC S9(04) COMP.
+           05  WS-MAX-ARRAY-LINES             PIC S9(04) COMP VALUE +12.
+
+      *
+      *****************************************************************
+      *  I/O COPYBOOKS                                                *
+      *****************************************************************
+       COPY ACFWUFND.
+      *
+       COPY ACFRUFND.
+      *
+      *****************************************************************
+      *  CALLED MODULE PARAMETER INFORMATION                          *
+      *****************************************************************
+      *
+      *****************
+       LINKAGE SECTION.
+      *****************
+
+       01 WGLOB-GLOBAL-AREA.
+       COPY XCWWGLOB.
+       COPY ACWM2100.
+      *
+       PROCEDURE DIVISION USING WGLOB-GLOBAL-AREA
+                                MIR-PARM-AREA.
+
+      *--------------
+       0000-MAINLINE.
+      *--------------
+
+           PERFORM  ABND-1000-HANDLE-ABEND
+               THRU ABND-1000-HANDLE-ABEND-X.
+
+           PERFORM  INIT-1000-INITIALIZE
+               THRU INIT-1000-INITIALIZE-X.
+
+           PERFORM  2000-PROCESS-REQUEST
+               THRU 2000-PROCESS-REQUEST-X.
+
+           PERFORM  EXIT-1000-FINALIZE
+               THRU EXIT-1000-FINALIZE-X.
+
+       0000-MAINLINE-X.
+           GOBACK.
+      *
+      *--------------------------
+       2000-PROCESS-REQUEST.
+      *--------------------------
+
+           MOVE MIR-BUS-FCN-ID        TO WS-BUS-FCN-ID.
+
+           PERFORM  9300-SETUP-MSIN-REFERENCE
+               THRU 9300-SETUP-MSIN-REFERENCE-X.
+
+      *
+      * PROCESS SCREEN FUNCTIONS
+      *
+
+           EVALUATE TRUE
+
+               WHEN WS-BUS-FCN-LIST
+                    PERFORM  3000-BROWSE
+                        THRU 3000-BROWSE-X
+
+               WHEN WS-BUS-FCN-RETRIEVE
+                    PERFORM  3500-PROCESS-RETRIEVE
+                        THRU 3500-PROCESS-RETRIEVE-X
+
+               WHEN WS-BUS-FCN-CREATE
+                    PERFORM  4000-CREATE
+                        THRU 4000-CREATE-X
+
+               WHEN WS-BUS-FCN-UPDATE
+                    PERFORM  5000-PROCESS-UPDATE
+                        THRU 5000-PROCESS-UPDATE-X
+
+               WHEN WS-BUS-FCN-DELETE
+                    PERFORM  6000-PROCESS-DELETE
+                        THRU 6000-PROCESS-DELETE-X
+
+           END-EVALUATE.
+
+       2000-PROCESS-REQUEST-X.
+           EXIT.
+      *
+      *-------------
+       3000-BROWSE.
+      *-------------
+
+      *
+      * BROWSE PROCESSING:  SETUP BROWSE KEYS, BEGIN BROWSE, AND
+      * LOAD DATA ARRAY UNTIL END-OF-FILE OR SCREEN IS FULL.
+      *
+
+           PERFORM  9100-BLANK-DATA-FIELDS
+               THRU 9100-BLANK-DATA-FIELDS-X.
+
+           IF  MIR-UFND-APP-ID = SPACES
+               MOVE 'AS21000001'      TO WGLOB-MSG-REF-INFO
+               PERFORM  0260-1000-GENERATE-MESSAGE
+                   THRU 0260-1000-GENERATE-MESSAGE-X
+               GO TO 3000-BROWSE-X
+           END-IF.
+
+           MOVE MIR-UFND-APP-ID       TO WUFND-APP-ID
+                                         WUFND-ENDBR-APP-ID.
+           MOVE MIR-UFND-STCKR-ID     TO WUFND-STCKR-ID
+                                         WUFND-ENDBR-STCKR-ID.
+           MOVE MIR-UFND-PLAN-ID      TO WUFND-PLAN-ID.
+           MOVE HIGH-VALUES           TO WUFND-ENDBR-PLAN-ID.
+           MOVE MIR-UFND-FND-ID       TO WUFND-FND-ID.
+           MOVE HIGH-VALUES           TO WUFND-ENDBR-FND-ID.
+
+           PERFORM  UFND-1000-BROWSE
+               THRU UFND-1000-BROWSE-X.
+
+           IF  WUFND-IO-EOF
+               MOVE 'XS00000034'      TO WGLOB-MSG-REF-INFO
+               PERFORM  0260-1000-GENERATE-MESSAGE
+                   THRU 0260-1000-GENERATE-MESSAGE-X
+               GO TO 3000-BROWSE-X
+           END-IF.
+
+           PERFORM  UFND-2000-READ-NEXT
+               THRU UFND-2000-READ-NEXT-X.
+
+           IF  WUFND-IO-EOF
+               MOVE 'XS00000034'      TO WGLOB-MSG-REF-INFO
+               PERFORM  0260-1000-GENERATE-MESSAGE
+                   THRU 0260-1000-GENERATE-MESSAGE-X
+               PERFORM  UFND-3000-END-BROWSE
+                   THRU UFND-3000-END-BROWSE-X
+               GO TO 3000-BROWSE-X
+           END-IF.
+
+           PERFORM  3100-DISPLAY-RECORD
+               THRU 3100-DISPLAY-RECORD-X
+               VARYING WS-LINE FROM +1 BY +1
+               UNTIL WUFND-IO-EOF
+               OR WS-LINE > WS-MAX-ARRAY-LINES.
+
+           IF  WUFND-IO-EOF
+               MOVE 'XS00000015'      TO WGLOB-MSG-REF-INFO
+               PERFORM  0260-1000-GENERATE-MESSAGE
+                   THRU 0260-1000-GENERATE-MESSAGE-X
+           ELSE
+               MOVE WUFND-PLAN-ID     TO MIR-UFND-PLAN-ID
+               MOVE WUFND-FND-ID      TO MIR-UFND-FND-ID
+           END-IF.
+
+           PERFORM  UFND-3000-END-BROWSE
+               THRU UFND-3000-END-BROWSE-X.
+
+       3000-BROWSE-X.
+           EXIT.
+      *
+      *--------------------
+       3100-DISPLAY-RECORD.
+      *--------------------
+
+           PERFORM  9200-MOVE-RECORD-TO-SCREEN
+               THRU 9200-MOVE-RECORD-TO-SCREEN-X.
+
+           PERFORM  UFND-2000-READ-NEXT
+               THRU UFND-2000-READ-NEXT-X.
+
+       3100-DISPLAY-RECORD-X.
+           EXIT.
+      *
+      *----------------------
+       3500-PROCESS-RETRIEVE.
+      *----------------------
+
+           PERFORM  7100-BUILD-UFND-KEY
+               THRU 7100-BUILD-UFND-KEY-X.
+
+           PERFORM  UFND-1000-READ
+               THRU UFND-1000-READ-X.
+
+           PERFORM  9100-BLANK-DATA-FIELDS
+               THRU 9100-BLANK-DATA-FIELDS-X.
+
+           IF  WUFND-IO-NOT-FOUND
+               MOVE WUFND-KEY         TO WGLOB-MSG-PARM (1)
+               MOVE 'XS00000001'      TO WGLOB-MSG-REF-INFO
+               PERFORM  0260-1000-GENERATE-MESSAGE
+                   THRU 0260-1000-GENERATE-MESSAGE-X
+           ELSE
+               MOVE +1                TO WS-LINE
+               PERFORM  9200-MOVE-RECORD-TO-SCREEN
+                   THRU 9200-MOVE-RECORD-TO-SCREEN-X
+           END-IF.
+
+       3500-PROCESS-RETRIEVE-X.
+           EXIT.
+      *------------
+       4000-CREATE.
+      *------------
+
+      *
+      * CREATE PROCESSING:  CHECK IF RECORD DOES NOT EXIST, INIT
+      * NEW RECORD AND ALLOW USER TO MODIFY.
+      *
+
+           PERFORM  7000-VALIDATE-CONTROL-FIELDS
+               THRU 7000-VALIDATE-CONTROL-FIELDS-X.
+
+           IF  WS-VALIDATE-FAILED
+               GO TO 4000-CREATE-X
+           END-IF.
+
+           PERFORM  9100-BLANK-DATA-FIELDS
+               THRU 9100-BLANK-DATA-FIELDS-X.
+
+           PERFORM  7100-BUILD-UFND-KEY
+               THRU 7100-BUILD-UFND-KEY-X.
+
+           PERFORM  UFND-1000-READ
+               THRU UFND-1000-READ-X.
+
+           IF  WUFND-IO-OK
+               MOVE WUFND-KEY         TO WGLOB-MSG-PARM (1)
+               MOVE 'XS00000003'      TO WGLOB-MSG-REF-INFO
+               PERFORM  0260-1000-GENERATE-MESSAGE
+                   THRU 0260-1000-GENERATE-MESSAGE-X
+           ELSE
+               PERFORM  UFND-1000-CREATE
+                   THRU UFND-1000-CREATE-X
+               MOVE MIR-UFND-APP-ID   TO RUFND-APP-ID
+               MOVE MIR-UFND-STCKR-ID TO RUFND-STCKR-ID
+               MOVE MIR-UFND-PLAN-ID  TO RUFND-PLAN-ID
+               MOVE MIR-UFND-FND-ID   TO RUFND-FND-ID
+               PERFORM  9400-MOVE-SCREEN-TO-RECORD
+                   THRU 9400-MOVE-SCREEN-TO-RECORD-X
+               PERFORM  UFND-1000-WRITE
+                   THRU UFND-1000-WRITE-X
+               MOVE 'XS00000004'      TO WGLOB-MSG-REF-INFO
+               PERFORM  0260-1000-GENERATE-MESSAGE
+                   THRU 0260-1000-GENERATE-MESSAGE-X
+               MOVE +1                TO WS-LINE
+               PERFORM  9200-MOVE-RECORD-TO-SCREEN
+                   THRU 9200-MOVE-RECORD-TO-SCREEN-X
+           END-IF.
+
+       4000-CREATE-X.
+           EXIT.
+      *
+      *--------------------
+       5000-PROCESS-UPDATE.
+      *--------------------
+
+           PERFORM  7100-BUILD-UFND-KEY
+               THRU 7100-BUILD-UFND-KEY-X.
+
+           PERFORM  UFND-1000-READ-FOR-UPDATE
+               THRU UFND-1000-READ-FOR-UPDATE-X.
+
+           IF  WUFND-IO-NOT-FOUND
+               MOVE WUFND-KEY         TO WGLOB-MSG-PARM (1)
+               MOVE 'XS00000001'      TO WGLOB-MSG-REF-INFO
+               PERFORM  0260-1000-GENERATE-MESSAGE
+                   THRU 0260-1000-GENERATE-MESSAGE-X
+               GO TO 5000-PROCESS-UPDATE-X
+           END-IF.
+
+           PERFORM  9400-MOVE-SCREEN-TO-RECORD
+               THRU 9400-MOVE-SCREEN-TO-RECORD-X.
+
+           PERFORM  UFND-2000-REWRITE
+               THRU UFND-2000-REWRITE-X.
+
+           PERFORM  UFND-4000-CLOSE-UPDATE-CUR
+               THRU UFND-4000-CLOSE-UPDATE-CUR-X.
+
+           MOVE 'XS00000008'          TO WGLOB-MSG-REF-INFO.
+           PERFORM  0260-1000-GENERATE-MESSAGE
+               THRU 0260-1000-GENERATE-MESSAGE-X.
+
+       5000-PROCESS-UPDATE-X.
+           EXIT.
+      *
+      *--------------------
+       6000-PROCESS-DELETE.
+      *--------------------
+      *
+      * DELETE PROCESSING:
+      *
+           PERFORM  7100-BUILD-UFND-KEY
+               THRU 7100-BUILD-UFND-KEY-X.
+
+           PERFORM  UFND-1000-READ-FOR-UPDATE
+               THRU UFND-1000-READ-FOR-UPDATE-X.
+
+           IF  WUFND-IO-OK
+               PERFORM  UFND-1000-DELETE
+                   THRU UFND-1000-DELETE-X
+               PERFORM  UFND-4000-CLOSE-UPDATE-CUR
+                   THRU UFND-4000-CLOSE-UPDATE-CUR-X
+               PERFORM  9100-BLANK-DATA-FIELDS
+                   THRU 9100-BLANK-DATA-FIELDS-X
+               MOVE 'XS00000011'      TO WGLOB-MSG-REF-INFO
+               PERFORM  0260-1000-GENERATE-MESSAGE
+                   THRU 0260-1000-GENERATE-MESSAGE-X
+           ELSE
+               MOVE WUFND-KEY         TO WGLOB-MSG-PARM (1)
+               MOVE 'XS00000010'      TO WGLOB-MSG-REF-INFO
+               PERFORM  0260-1000-GENERATE-MESSAGE
+                   THRU 0260-1000-GENERATE-MESSAGE-X
+           END-IF.
+
+       6000-PROCESS-DELETE-X.
+           EXIT.
+      *
+      *-----------------------------
+       7000-VALIDATE-CONTROL-FIELDS.
+      *-----------------------------
+
+           SET WS-VALIDATE-FAILED-NOT       TO TRUE.
+
+           IF  MIR-UFND-APP-ID = SPACES
+           OR  MIR-UFND-STCKR-ID = SPACES
+           OR  MIR-UFND-PLAN-ID = SPACES
+           OR  MIR-UFND-FND-ID = SPACES
+               MOVE 'AS21000002'      TO WGLOB-MSG-REF-INFO
+               PERFORM  0260-1000-GENERATE-MESSAGE
+                   THRU 0260-1000-GENERATE-MESSAGE-X
+               SET WS-VALIDATE-FAILED       TO TRUE
+           END-IF.
+
+       7000-VALIDATE-CONTROL-FIELDS-X.
+           EXIT.
+      *
+      *--------------------
+       7100-BUILD-UFND-KEY.
+      *--------------------
+
+           MOVE MIR-UFND-APP-ID       TO WUFND-APP-ID.
+           MOVE MIR-UFND-STCKR-ID     TO WUFND-STCKR-ID.
+           MOVE MIR-UFND-PLAN-ID      TO WUFND-PLAN-ID.
+           MOVE MIR-UFND-FND-ID       TO WUFND-FND-ID.
+
+       7100-BUILD-UFND-KEY-X.
+           EXIT.
+      *
+      *-----------------------
+       9100-BLANK-DATA-FIELDS.
+      *-----------------------
+
+           PERFORM  9110-BLANK-LINE
+               THRU 9110-BLANK-LINE-X
+               VARYING WS-LINE FROM +1 BY +1
+               UNTIL WS-LINE > WS-MAX-ARRAY-LINES.
+
+       9100-BLANK-DATA-FIELDS-X.
+           EXIT.
+      *
+      *----------------
+       9110-BLANK-LINE.
+      *----------------
+
+           MOVE SPACES              TO MIR-UFND-PLAN-ID-T (WS-LINE).
+           MOVE SPACES              TO MIR-UFND-FND-ID-T (WS-LINE).
+           MOVE ZERO                TO MIR-UFND-SA-INIT-PREM-PCT-T
+                                                            (WS-LINE).
+           MOVE ZERO                TO MIR-UFND-SA-SUBSEQ-PREM-PCT-T
+                                                            (WS-LINE).
+           MOVE ZERO                TO MIR-UFND-SA-INIT-LMPSM-PCT-T
+                                                            (WS-LINE).
+           MOVE ZERO                TO MIR-UFND-SA-CNVR-FND-PCT-T
+                                                            (WS-LINE).
+
+       9110-BLANK-LINE-X.
+           EXIT.
+      *
+      *---------------------------
+       9200-MOVE-RECORD-TO-SCREEN.
+      *---------------------------
+
+           MOVE RUFND-PLAN-ID        TO MIR-UFND-PLAN-ID-T (WS-LINE).
+           MOVE RUFND-FND-ID         TO MIR-UFND-FND-ID-T (WS-LINE).
+           MOVE RUFND-SA-INIT-PREM-PCT
+                                     TO MIR-UFND-SA-INIT-PREM-PCT-T
+                                                            (WS-LINE).
+           MOVE RUFND-SA-SUBSEQ-PREM-PCT
+                                     TO MIR-UFND-SA-SUBSEQ-PREM-PCT-T
+                                                            (WS-LINE).
+           MOVE RUFND-SA-INIT-LMPSM-PCT
+                                     TO MIR-UFND-SA-INIT-LMPSM-PCT-T
+                                                            (WS-LINE).
+           MOVE RUFND-SA-CNVR-FND-PCT
+                                     TO MIR-UFND-SA-CNVR-FND-PCT-T
+                                                            (WS-LINE).
+
+           IF  WS-LINE = +1
+               MOVE RUFND-SA-INIT-PREM-PCT
+                                     TO MIR-UFND-SA-INIT-PREM-PCT
+               MOVE RUFND-SA-SUBSEQ-PREM-PCT
+                                     TO MIR-UFND-SA-SUBSEQ-PREM-PCT
+               MOVE RUFND-SA-INIT-LMPSM-PCT
+                                     TO MIR-UFND-SA-INIT-LMPSM-PCT
+               MOVE RUFND-SA-CNVR-FND-PCT
+                                     TO MIR-UFND-SA-CNVR-FND-PCT
+           END-IF.
+
+       9200-MOVE-RECORD-TO-SCREEN-X.
+           EXIT.
+      *
+      *---------------------------
+       9400-MOVE-SCREEN-TO-RECORD.
+      *---------------------------
+
+           MOVE MIR-UFND-SA-INIT-PREM-PCT
+                                     TO RUFND-SA-INIT-PREM-PCT.
+           MOVE MIR-UFND-SA-SUBSEQ-PREM-PCT
+                                     TO RUFND-SA-SUBSEQ-PREM-PCT.
+           MOVE MIR-UFND-SA-INIT-LMPSM-PCT
+                                     TO RUFND-SA-INIT-LMPSM-PCT.
+           MOVE MIR-UFND-SA-CNVR-FND-PCT
+                                     TO RUFND-SA-CNVR-FND-PCT.
+
+       9400-MOVE-SCREEN-TO-RECORD-X.
+           EXIT.
+      *
+      *--------------------------
+       9300-SETUP-MSIN-REFERENCE.
+      *--------------------------
+
+           MOVE SPACES                TO WGLOB-MSIN-REFERENCE.
+           MOVE WGLOB-COMPANY-CODE    TO WGLOB-REF-COMPANY-CODE.
+
+       9300-SETUP-MSIN-REFERENCE-X.
+           EXIT.
+      *
+      *-------------------------
+       7200-CALL-UFND-IO.
+      *-------------------------
+
+           MOVE WGLOB-PREV-PGM-ID     TO WPGWS-PREV-PGM-ID.
+           MOVE WPGWS-CRNT-PGM-ID     TO WGLOB-PREV-PGM-ID.
+
+           MOVE 'ASIBUFND'            TO WPGWS-CALL-PGM-ID.
+           MOVE WPGWS-CALL-PGM-ID     TO WGLOB-CRNT-PGM-ID.
+
+           CALL WPGWS-CALL-PGM-ID USING SQLCA
+                                        WUFND-IO-WORK-AREA
+                                        RUFND-REC-INFO.
+
+           MOVE WPGWS-CRNT-PGM-ID     TO WGLOB-CRNT-PGM-ID.
+           MOVE WPGWS-PREV-PGM-ID     TO WGLOB-PREV-PGM-ID.
+
+       7200-CALL-UFND-IO-X.
+           EXIT.
+      *
+      *-------------------
+       UFND-1000-BROWSE.
+      *-------------------
+
+           SET  WUFND-RQST-BROWSE     TO TRUE.
+           PERFORM  7200-CALL-UFND-IO
+               THRU 7200-CALL-UFND-IO-X.
+
+       UFND-1000-BROWSE-X.
+           EXIT.
+      *
+      *-------------------
+       UFND-2000-READ-NEXT.
+      *-------------------
+
+           SET  WUFND-RQST-FETCH-NEXT TO TRUE.
+           PERFORM  7200-CALL-UFND-IO
+               THRU 7200-CALL-UFND-IO-X.
+
+       UFND-2000-READ-NEXT-X.
+           EXIT.
+      *
+      *-------------------
+       UFND-3000-END-BROWSE.
+      *-------------------
+
+           SET  WUFND-RQST-CLOSE-BROWSE-CUR
+                                       TO TRUE.
+           PERFORM  7200-CALL-UFND-IO
+               THRU 7200-CALL-UFND-IO-X.
+
+       UFND-3000-END-BROWSE-X.
+           EXIT.
+      *
+      *-------------------
+       UFND-1000-READ.
+      *-------------------
+
+           SET  WUFND-RQST-SELECT     TO TRUE.
+           PERFORM  7200-CALL-UFND-IO
+               THRU 7200-CALL-UFND-IO-X.
+
+       UFND-1000-READ-X.
+           EXIT.
+      *
+      *-------------------
+       UFND-1000-READ-FOR-UPDATE.
+      *-------------------
+
+           SET  WUFND-RQST-SELECT-FOR-UPDATE
+                                       TO TRUE.
+           PERFORM  7200-CALL-UFND-IO
+               THRU 7200-CALL-UFND-IO-X.
+
+       UFND-1000-READ-FOR-UPDATE-X.
+           EXIT.
+      *
+      *-------------------
+       UFND-1000-CREATE.
+      *-------------------
+
+           SET  WUFND-RQST-INIT-TBL-LAYOUT
+                                       TO TRUE.
+           PERFORM  7200-CALL-UFND-IO
+               THRU 7200-CALL-UFND-IO-X.
+
+       UFND-1000-CREATE-X.
+           EXIT.
+      *
+      *-------------------
+       UFND-1000-WRITE.
+      *-------------------
+
+           SET  WUFND-RQST-INSERT     TO TRUE.
+           PERFORM  7200-CALL-UFND-IO
+               THRU 7200-CALL-UFND-IO-X.
+
+       UFND-1000-WRITE-X.
+           EXIT.
+      *
+      *-------------------
+       UFND-2000-REWRITE.
+      *-------------------
+
+           SET  WUFND-RQST-UPDATE     TO TRUE.
+           PERFORM  7200-CALL-UFND-IO
+               THRU 7200-CALL-UFND-IO-X.
+
+       UFND-2000-REWRITE-X.
+           EXIT.
+      *
+      *-------------------
+       UFND-4000-CLOSE-UPDATE-CUR.
+      *-------------------
+
+           SET  WUFND-RQST-CLOSE-UPDATE-CUR
+                                       TO TRUE.
+           PERFORM  7200-CALL-UFND-IO
+               THRU 7200-CALL-UFND-IO-X.
+
+       UFND-4000-CLOSE-UPDATE-CUR-X.
+           EXIT.
+      *
+      *-------------------
+       UFND-1000-DELETE.
+      *-------------------
+
+           SET  WUFND-RQST-DELETE     TO TRUE.
+           PERFORM  7200-CALL-UFND-IO
+               THRU 7200-CALL-UFND-IO-X.
+
+       UFND-1000-DELETE-X.
+           EXIT.
+      *
+      ****************************************************************
+      * PROCESSING COPYBOOKS                                         *
+      ****************************************************************
+       COPY XCPPINIT.
+      *
+       COPY XCPPEXIT.
+      *
+      ****************************************************************
+      * LINKAGE PROCESSING COPYBOOKS                                 *
+      ****************************************************************
+       COPY XCCL0260.
+      *
+      *****************************************************************
+      *  ERROR HANDLING ROUTINES
+      *****************************************************************
+       COPY XCCPABND.
+      *
+       COPY XCCP0030.
