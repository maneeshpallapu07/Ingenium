@@ -0,0 +1,132 @@
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+
+       PROGRAM-ID. ASRQRUTB.
+
+       COPY XCWWCRHT.
+
+      *****************************************************************
+      **  MEMBER :  ASRQRUTB                                         **
+      **  REMARKS:  BATCH I/O PROGRAM FOR PROCESSING THE             **
+      **            TRANSLATION TABLE BULK LOAD/EXPORT EXTRACT FILE  **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+9R4MJP**  09AUG26  DEV    CREATED FOR RUTTB TRANSLATION TABLE MAINTEN**
+      *****************************************************************
+
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+       COPY ACSSRUTB.
+      /
+      ***************
+       DATA DIVISION.
+      ***************
+
+       FILE SECTION.
+
+       COPY ACSDRUTB.
+
+       COPY ACSRRUTB.
+      /
+       WORKING-STORAGE SECTION.
+
+       COPY XCWWPGWS REPLACING '$VAR1' BY 'ASRQRUTB'.
+
+       COPY SQLCA.
+
+       01  WS-WORKING-STORAGE.
+           05  WS-FILE-OPEN-SWITCH          PIC X(01)  VALUE 'N'.
+               88  WS-FILE-IS-OPEN                     VALUE 'Y'.
+               88  WS-FILE-IS-CLOSED                   VALUE 'N'.
+      /
+       COPY XCWTFCMD.
+      /
+      *****************
+       LINKAGE SECTION.
+      *****************
+
+       01  WGLOB-GLOBAL-AREA.
+       COPY XCWWGLOB.
+      /
+       COPY ACSWRUTB.
+
+       01  WRUTB-LINK-RECORD         PIC X(100).
+      /
+       PROCEDURE DIVISION  USING WGLOB-GLOBAL-AREA
+                                 WRUTB-SEQ-IO-WORK-AREA
+                                 WRUTB-LINK-RECORD.
+
+      *--------------
+       0000-MAINLINE.
+      *--------------
+
+           IF  WS-FILE-IS-OPEN
+           AND (WRUTB-SEQ-IO-COMMAND = TFCMD-WRITE-RECORD
+           OR  WRUTB-SEQ-IO-COMMAND  = TFCMD-REWRITE-RECORD)
+               MOVE  WRUTB-LINK-RECORD TO RUTTB-REC-INFO
+           END-IF.
+
+           EVALUATE WRUTB-SEQ-IO-COMMAND
+
+               WHEN TFCMD-READ-RECORD
+                    PERFORM  RUTB-1000-READ
+                        THRU RUTB-1000-READ-X
+
+               WHEN TFCMD-WRITE-RECORD
+                    PERFORM  RUTB-2000-WRITE
+                        THRU RUTB-2000-WRITE-X
+
+               WHEN TFCMD-OPEN-I-FILE
+                    PERFORM  RUTB-3000-OPEN-INPUT
+                        THRU RUTB-3000-OPEN-INPUT-X
+                    MOVE 'Y'           TO WS-FILE-OPEN-SWITCH
+
+               WHEN TFCMD-OPEN-O-FILE
+                    PERFORM  RUTB-4000-OPEN-OUTPUT
+                        THRU RUTB-4000-OPEN-OUTPUT-X
+                    MOVE 'Y'           TO WS-FILE-OPEN-SWITCH
+
+               WHEN TFCMD-CLOSE-FILE
+                    PERFORM  RUTB-5000-CLOSE
+                        THRU RUTB-5000-CLOSE-X
+                    MOVE 'N'           TO WS-FILE-OPEN-SWITCH
+
+               WHEN TFCMD-OPEN-EXTEND-FILE
+                    PERFORM  RUTB-6000-OPEN-EXTEND
+                        THRU RUTB-6000-OPEN-EXTEND-X
+                    MOVE 'Y'           TO WS-FILE-OPEN-SWITCH
+
+           END-EVALUATE.
+
+           IF  WS-FILE-IS-OPEN
+           AND (WRUTB-SEQ-IO-COMMAND = TFCMD-READ-RECORD
+           OR   WRUTB-SEQ-IO-COMMAND = TFCMD-READ-RECORD-FOR-UPDATE
+           OR   WRUTB-SEQ-IO-COMMAND = TFCMD-READNEXT-RECORD)
+                MOVE RUTTB-REC-INFO    TO WRUTB-LINK-RECORD
+           END-IF.
+
+           GOBACK.
+
+       0000-MAINLINE-X.
+           EXIT.
+      /
+      *****************************************************************
+      * PROCESSING COPYBOOKS                                          *
+      *****************************************************************
+
+       COPY ACPIRUTB.
+      /
+       COPY XCPL0030.
+
+      *****************************************************************
+      **  END OF PROGRAM ASRQRUTB                                    **
+      *****************************************************************
