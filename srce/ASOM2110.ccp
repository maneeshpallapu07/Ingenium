@@ -0,0 +1,637 @@
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+
+       PROGRAM-ID. ASOM2110.
+
+       COPY XCWWCRHT.
+
+      *****************************************************************
+      **  MEMBER :  ASOM2110                                         **
+      **  REMARKS:  PROCESS DRIVER FOR UPLOAD COVERAGE TRANSACTION   **
+      **            TRANSACTION UCVG.                                **
+      **                                                             **
+      **  DOMAIN :  SY                                               **
+      **  CLASS  :  PD                                               **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+99522D**  09AUG26  DEV    CREATED SO A SINGLE BAD COVERAGE AMOUNT     **
+99522D**                  ON A HELD-UP APPLICATION CAN BE CORRECTED  **
+99522D**                  DIRECTLY, WITHOUT A FULL APEX RE-UPLOAD    **
+      *****************************************************************
+
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+
+      ***************
+       DATA DIVISION.
+      ***************
+
+       WORKING-STORAGE SECTION.
+
+       COPY XCWWPGWS REPLACING '$VAR1' BY 'ASOM2110'.
+
+       COPY SQLCA.
+
+       01  WS-PGM-WORK-AREA.
+           05  WS-EDIT-CHECKS.
+               10  WS-BUS-FCN-ID              PIC X(04).
+                   88  WS-BUS-FCN-VALID       VALUE '2110' '2111' '2112'
+                                                    '2113' '2114'.
+                   88  WS-BUS-FCN-RETRIEVE    VALUE '2110'.
+                   88  WS-BUS-FCN-CREATE      VALUE '2111'.
+                   88  WS-BUS-FCN-UPDATE      VALUE '2112'.
+                   88  WS-BUS-FCN-DELETE      VALUE '2113'.
+                   88  WS-BUS-FCN-LIST        VALUE '2114'.
+
+           05  WS-VALIDATE-FAIL-SW            PIC X(01).
+               88  WS-VALIDATE-FAILED         VALUE 'Y'.
+               88  WS-VALIDATE-FAILED-NOT     VALUE 'N'.
+
+           05  WS-LINE                        PIC S9(04) COMP.
+           05  WS-MAX-ARRAY-LINES             PIC S9(04) COMP VALUE +12.
+
+      *
+      *****************************************************************
+      *  I/O COPYBOOKS                                                *
+      *****************************************************************
+       COPY ACFWUCVG.
+      *
+       COPY ACFRUCVG.
+      *
+      *****************************************************************
+      *  CALLED MODULE PARAMETER INFORMATION                          *
+      *****************************************************************
+      *
+      *****************
+       LINKAGE SECTION.
+      *****************
+
+       01 WGLOB-GLOBAL-AREA.
+       COPY XCWWGLOB.
+       COPY ACWM2110.
+      *
+       PROCEDURE DIVISION USING WGLOB-GLOBAL-AREA
+                                MIR-PARM-AREA.
+
+      *--------------
+       0000-MAINLINE.
+      *--------------
+
+           PERFORM  ABND-1000-HANDLE-ABEND
+               THRU ABND-1000-HANDLE-ABEND-X.
+
+           PERFORM  INIT-1000-INITIALIZE
+               THRU INIT-1000-INITIALIZE-X.
+
+           PERFORM  2000-PROCESS-REQUEST
+               THRU 2000-PROCESS-REQUEST-X.
+
+           PERFORM  EXIT-1000-FINALIZE
+               THRU EXIT-1000-FINALIZE-X.
+
+       0000-MAINLINE-X.
+           GOBACK.
+      *
+      *--------------------------
+       2000-PROCESS-REQUEST.
+      *--------------------------
+
+           MOVE MIR-BUS-FCN-ID        TO WS-BUS-FCN-ID.
+
+           PERFORM  9300-SETUP-MSIN-REFERENCE
+               THRU 9300-SETUP-MSIN-REFERENCE-X.
+
+      *
+      * PROCESS SCREEN FUNCTIONS
+      *
+
+           EVALUATE TRUE
+
+               WHEN WS-BUS-FCN-LIST
+                    PERFORM  3000-BROWSE
+                        THRU 3000-BROWSE-X
+
+               WHEN WS-BUS-FCN-RETRIEVE
+                    PERFORM  3500-PROCESS-RETRIEVE
+                        THRU 3500-PROCESS-RETRIEVE-X
+
+               WHEN WS-BUS-FCN-CREATE
+                    PERFORM  4000-CREATE
+                        THRU 4000-CREATE-X
+
+               WHEN WS-BUS-FCN-UPDATE
+                    PERFORM  5000-PROCESS-UPDATE
+                        THRU 5000-PROCESS-UPDATE-X
+
+               WHEN WS-BUS-FCN-DELETE
+                    PERFORM  6000-PROCESS-DELETE
+                        THRU 6000-PROCESS-DELETE-X
+
+           END-EVALUATE.
+
+       2000-PROCESS-REQUEST-X.
+           EXIT.
+      *
+      *-------------
+       3000-BROWSE.
+      *-------------
+
+      *
+      * BROWSE PROCESSING:  SETUP BROWSE KEYS, BEGIN BROWSE, AND
+      * LOAD DATA ARRAY UNTIL END-OF-FILE OR SCREEN IS FULL.
+      *
+
+           PERFORM  9100-BLANK-DATA-FIELDS
+               THRU 9100-BLANK-DATA-FIELDS-X.
+
+           IF  MIR-UCVG-APP-ID = SPACES
+               MOVE 'AS21100001'      TO WGLOB-MSG-REF-INFO
+               PERFORM  0260-1000-GENERATE-MESSAGE
+                   THRU 0260-1000-GENERATE-MESSAGE-X
+               GO TO 3000-BROWSE-X
+           END-IF.
+
+           MOVE MIR-UCVG-APP-ID       TO WUCVG-APP-ID
+                                         WUCVG-ENDBR-APP-ID.
+           MOVE MIR-UCVG-STCKR-ID     TO WUCVG-STCKR-ID
+                                         WUCVG-ENDBR-STCKR-ID.
+           MOVE MIR-UCVG-PLAN-ID      TO WUCVG-PLAN-ID.
+           MOVE HIGH-VALUES           TO WUCVG-ENDBR-PLAN-ID.
+
+           PERFORM  UCVG-1000-BROWSE
+               THRU UCVG-1000-BROWSE-X.
+
+           IF  WUCVG-IO-EOF
+               MOVE 'XS00000034'      TO WGLOB-MSG-REF-INFO
+               PERFORM  0260-1000-GENERATE-MESSAGE
+                   THRU 0260-1000-GENERATE-MESSAGE-X
+               GO TO 3000-BROWSE-X
+           END-IF.
+
+           PERFORM  UCVG-2000-READ-NEXT
+               THRU UCVG-2000-READ-NEXT-X.
+
+           IF  WUCVG-IO-EOF
+               MOVE 'XS00000034'      TO WGLOB-MSG-REF-INFO
+               PERFORM  0260-1000-GENERATE-MESSAGE
+                   THRU 0260-1000-GENERATE-MESSAGE-X
+               PERFORM  UCVG-3000-END-BROWSE
+                   THRU UCVG-3000-END-BROWSE-X
+               GO TO 3000-BROWSE-X
+           END-IF.
+
+           PERFORM  3100-DISPLAY-RECORD
+               THRU 3100-DISPLAY-RECORD-X
+               VARYING WS-LINE FROM +1 BY +1
+               UNTIL WUCVG-IO-EOF
+               OR WS-LINE > WS-MAX-ARRAY-LINES.
+
+           IF  WUCVG-IO-EOF
+               MOVE 'XS00000015'      TO WGLOB-MSG-REF-INFO
+               PERFORM  0260-1000-GENERATE-MESSAGE
+                   THRU 0260-1000-GENERATE-MESSAGE-X
+           ELSE
+               MOVE WUCVG-PLAN-ID     TO MIR-UCVG-PLAN-ID
+           END-IF.
+
+           PERFORM  UCVG-3000-END-BROWSE
+               THRU UCVG-3000-END-BROWSE-X.
+
+       3000-BROWSE-X.
+           EXIT.
+      *
+      *--------------------
+       3100-DISPLAY-RECORD.
+      *--------------------
+
+           PERFORM  9200-MOVE-RECORD-TO-SCREEN
+               THRU 9200-MOVE-RECORD-TO-SCREEN-X.
+
+           PERFORM  UCVG-2000-READ-NEXT
+               THRU UCVG-2000-READ-NEXT-X.
+
+       3100-DISPLAY-RECORD-X.
+           EXIT.
+      *
+      *----------------------
+       3500-PROCESS-RETRIEVE.
+      *----------------------
+
+           PERFORM  7100-BUILD-UCVG-KEY
+               THRU 7100-BUILD-UCVG-KEY-X.
+
+           PERFORM  UCVG-1000-READ
+               THRU UCVG-1000-READ-X.
+
+           PERFORM  9100-BLANK-DATA-FIELDS
+               THRU 9100-BLANK-DATA-FIELDS-X.
+
+           IF  WUCVG-IO-NOT-FOUND
+               MOVE WUCVG-KEY         TO WGLOB-MSG-PARM (1)
+               MOVE 'XS00000001'      TO WGLOB-MSG-REF-INFO
+               PERFORM  0260-1000-GENERATE-MESSAGE
+                   THRU 0260-1000-GENERATE-MESSAGE-X
+           ELSE
+               MOVE +1                TO WS-LINE
+               PERFORM  9200-MOVE-RECORD-TO-SCREEN
+                   THRU 9200-MOVE-RECORD-TO-SCREEN-X
+           END-IF.
+
+       3500-PROCESS-RETRIEVE-X.
+           EXIT.
+      *------------
+       4000-CREATE.
+      *------------
+
+      *
+      * CREATE PROCESSING:  CHECK IF RECORD DOES NOT EXIST, INIT
+      * NEW RECORD AND ALLOW USER TO MODIFY.
+      *
+
+           PERFORM  7000-VALIDATE-CONTROL-FIELDS
+               THRU 7000-VALIDATE-CONTROL-FIELDS-X.
+
+           IF  WS-VALIDATE-FAILED
+               GO TO 4000-CREATE-X
+           END-IF.
+
+           PERFORM  9100-BLANK-DATA-FIELDS
+               THRU 9100-BLANK-DATA-FIELDS-X.
+
+           PERFORM  7100-BUILD-UCVG-KEY
+               THRU 7100-BUILD-UCVG-KEY-X.
+
+           PERFORM  UCVG-1000-READ
+               THRU UCVG-1000-READ-X.
+
+           IF  WUCVG-IO-OK
+               MOVE WUCVG-KEY         TO WGLOB-MSG-PARM (1)
+               MOVE 'XS00000003'      TO WGLOB-MSG-REF-INFO
+               PERFORM  0260-1000-GENERATE-MESSAGE
+                   THRU 0260-1000-GENERATE-MESSAGE-X
+           ELSE
+               PERFORM  UCVG-1000-CREATE
+                   THRU UCVG-1000-CREATE-X
+               MOVE MIR-UCVG-APP-ID   TO RUCVG-APP-ID
+               MOVE MIR-UCVG-STCKR-ID TO RUCVG-STCKR-ID
+               MOVE MIR-UCVG-PLAN-ID  TO RUCVG-PLAN-ID
+               PERFORM  9400-MOVE-SCREEN-TO-RECORD
+                   THRU 9400-MOVE-SCREEN-TO-RECORD-X
+               PERFORM  UCVG-1000-WRITE
+                   THRU UCVG-1000-WRITE-X
+               MOVE 'XS00000004'      TO WGLOB-MSG-REF-INFO
+               PERFORM  0260-1000-GENERATE-MESSAGE
+                   THRU 0260-1000-GENERATE-MESSAGE-X
+               MOVE +1                TO WS-LINE
+               PERFORM  9200-MOVE-RECORD-TO-SCREEN
+                   THRU 9200-MOVE-RECORD-TO-SCREEN-X
+           END-IF.
+
+       4000-CREATE-X.
+           EXIT.
+      *
+      *--------------------
+       5000-PROCESS-UPDATE.
+      *--------------------
+
+           PERFORM  7100-BUILD-UCVG-KEY
+               THRU 7100-BUILD-UCVG-KEY-X.
+
+           PERFORM  UCVG-1000-READ-FOR-UPDATE
+               THRU UCVG-1000-READ-FOR-UPDATE-X.
+
+           IF  WUCVG-IO-NOT-FOUND
+               MOVE WUCVG-KEY         TO WGLOB-MSG-PARM (1)
+               MOVE 'XS00000001'      TO WGLOB-MSG-REF-INFO
+               PERFORM  0260-1000-GENERATE-MESSAGE
+                   THRU 0260-1000-GENERATE-MESSAGE-X
+               GO TO 5000-PROCESS-UPDATE-X
+           END-IF.
+
+           PERFORM  9400-MOVE-SCREEN-TO-RECORD
+               THRU 9400-MOVE-SCREEN-TO-RECORD-X.
+
+           PERFORM  UCVG-2000-REWRITE
+               THRU UCVG-2000-REWRITE-X.
+
+           PERFORM  UCVG-4000-CLOSE-UPDATE-CUR
+               THRU UCVG-4000-CLOSE-UPDATE-CUR-X.
+
+           MOVE 'XS00000008'          TO WGLOB-MSG-REF-INFO.
+           PERFORM  0260-1000-GENERATE-MESSAGE
+               THRU 0260-1000-GENERATE-MESSAGE-X.
+
+       5000-PROCESS-UPDATE-X.
+           EXIT.
+      *
+      *--------------------
+       6000-PROCESS-DELETE.
+      *--------------------
+      *
+      * DELETE PROCESSING:
+      *
+           PERFORM  7100-BUILD-UCVG-KEY
+               THRU 7100-BUILD-UCVG-KEY-X.
+
+           PERFORM  UCVG-1000-READ-FOR-UPDATE
+               THRU UCVG-1000-READ-FOR-UPDATE-X.
+
+           IF  WUCVG-IO-OK
+               PERFORM  UCVG-1000-DELETE
+                   THRU UCVG-1000-DELETE-X
+               PERFORM  UCVG-4000-CLOSE-UPDATE-CUR
+                   THRU UCVG-4000-CLOSE-UPDATE-CUR-X
+               PERFORM  9100-BLANK-DATA-FIELDS
+                   THRU 9100-BLANK-DATA-FIELDS-X
+               MOVE 'XS00000011'      TO WGLOB-MSG-REF-INFO
+               PERFORM  0260-1000-GENERATE-MESSAGE
+                   THRU 0260-1000-GENERATE-MESSAGE-X
+           ELSE
+               MOVE WUCVG-KEY         TO WGLOB-MSG-PARM (1)
+               MOVE 'XS00000010'      TO WGLOB-MSG-REF-INFO
+               PERFORM  0260-1000-GENERATE-MESSAGE
+                   THRU 0260-1000-GENERATE-MESSAGE-X
+           END-IF.
+
+       6000-PROCESS-DELETE-X.
+           EXIT.
+      *
+      *-----------------------------
+       7000-VALIDATE-CONTROL-FIELDS.
+      *-----------------------------
+
+           SET WS-VALIDATE-FAILED-NOT       TO TRUE.
+
+           IF  MIR-UCVG-APP-ID = SPACES
+           OR  MIR-UCVG-STCKR-ID = SPACES
+           OR  MIR-UCVG-PLAN-ID = SPACES
+               MOVE 'AS21100002'      TO WGLOB-MSG-REF-INFO
+               PERFORM  0260-1000-GENERATE-MESSAGE
+                   THRU 0260-1000-GENERATE-MESSAGE-X
+               SET WS-VALIDATE-FAILED       TO TRUE
+           END-IF.
+
+       7000-VALIDATE-CONTROL-FIELDS-X.
+           EXIT.
+      *
+      *--------------------
+       7100-BUILD-UCVG-KEY.
+      *--------------------
+
+           MOVE MIR-UCVG-APP-ID       TO WUCVG-APP-ID.
+           MOVE MIR-UCVG-STCKR-ID     TO WUCVG-STCKR-ID.
+           MOVE MIR-UCVG-PLAN-ID      TO WUCVG-PLAN-ID.
+
+       7100-BUILD-UCVG-KEY-X.
+           EXIT.
+      *
+      *-----------------------
+       9100-BLANK-DATA-FIELDS.
+      *-----------------------
+
+           PERFORM  9110-BLANK-LINE
+               THRU 9110-BLANK-LINE-X
+               VARYING WS-LINE FROM +1 BY +1
+               UNTIL WS-LINE > WS-MAX-ARRAY-LINES.
+
+       9100-BLANK-DATA-FIELDS-X.
+           EXIT.
+      *
+      *----------------
+       9110-BLANK-LINE.
+      *----------------
+
+           MOVE SPACES              TO MIR-UCVG-PLAN-ID-T (WS-LINE).
+           MOVE ZERO                TO MIR-UCVG-INIT-COV-AMT-T
+                                                            (WS-LINE).
+           MOVE ZERO                TO MIR-UCVG-SA-INIT-PREM-AMT-T
+                                                            (WS-LINE).
+           MOVE ZERO                TO MIR-UCVG-SA-SUBSEQ-PREM-AMT-T
+                                                            (WS-LINE).
+           MOVE ZERO                TO MIR-UCVG-SA-INIT-LMPSM-AMT-T
+                                                            (WS-LINE).
+           MOVE ZERO                TO MIR-UCVG-SA-CNVR-FND-AMT-T
+                                                            (WS-LINE).
+
+       9110-BLANK-LINE-X.
+           EXIT.
+      *
+      *---------------------------
+       9200-MOVE-RECORD-TO-SCREEN.
+      *---------------------------
+
+           MOVE RUCVG-PLAN-ID        TO MIR-UCVG-PLAN-ID-T (WS-LINE).
+           MOVE RUCVG-INIT-COV-AMT   TO MIR-UCVG-INIT-COV-AMT-T
+                                                            (WS-LINE).
+           MOVE RUCVG-SA-INIT-PREM-AMT
+                                     TO MIR-UCVG-SA-INIT-PREM-AMT-T
+                                                            (WS-LINE).
+           MOVE RUCVG-SA-SUBSEQ-PREM-AMT
+                                     TO MIR-UCVG-SA-SUBSEQ-PREM-AMT-T
+                                                            (WS-LINE).
+           MOVE RUCVG-SA-INIT-LMPSM-AMT
+                                     TO MIR-UCVG-SA-INIT-LMPSM-AMT-T
+                                                            (WS-LINE).
+           MOVE RUCVG-SA-CNVR-FND-AMT
+                                     TO MIR-UCVG-SA-CNVR-FND-AMT-T
+                                                            (WS-LINE).
+
+           IF  WS-LINE = +1
+               MOVE RUCVG-INIT-COV-AMT
+                                     TO MIR-UCVG-INIT-COV-AMT
+               MOVE RUCVG-SA-INIT-PREM-AMT
+                                     TO MIR-UCVG-SA-INIT-PREM-AMT
+               MOVE RUCVG-SA-SUBSEQ-PREM-AMT
+                                     TO MIR-UCVG-SA-SUBSEQ-PREM-AMT
+               MOVE RUCVG-SA-INIT-LMPSM-AMT
+                                     TO MIR-UCVG-SA-INIT-LMPSM-AMT
+               MOVE RUCVG-SA-CNVR-FND-AMT
+                                     TO MIR-UCVG-SA-CNVR-FND-AMT
+           END-IF.
+
+       9200-MOVE-RECORD-TO-SCREEN-X.
+           EXIT.
+      *
+      *---------------------------
+       9400-MOVE-SCREEN-TO-RECORD.
+      *---------------------------
+
+           MOVE MIR-UCVG-INIT-COV-AMT
+                                     TO RUCVG-INIT-COV-AMT.
+           MOVE MIR-UCVG-SA-INIT-PREM-AMT
+                                     TO RUCVG-SA-INIT-PREM-AMT.
+           MOVE MIR-UCVG-SA-SUBSEQ-PREM-AMT
+                                     TO RUCVG-SA-SUBSEQ-PREM-AMT.
+           MOVE MIR-UCVG-SA-INIT-LMPSM-AMT
+                                     TO RUCVG-SA-INIT-LMPSM-AMT.
+           MOVE MIR-UCVG-SA-CNVR-FND-AMT
+                                     TO RUCVG-SA-CNVR-FND-AMT.
+
+       9400-MOVE-SCREEN-TO-RECORD-X.
+           EXIT.
+      *
+      *--------------------------
+       9300-SETUP-MSIN-REFERENCE.
+      *--------------------------
+
+           MOVE SPACES                TO WGLOB-MSIN-REFERENCE.
+           MOVE WGLOB-COMPANY-CODE    TO WGLOB-REF-COMPANY-CODE.
+
+       9300-SETUP-MSIN-REFERENCE-X.
+           EXIT.
+      *
+      *-------------------------
+       7200-CALL-UCVG-IO.
+      *-------------------------
+
+           MOVE WGLOB-PREV-PGM-ID     TO WPGWS-PREV-PGM-ID.
+           MOVE WPGWS-CRNT-PGM-ID     TO WGLOB-PREV-PGM-ID.
+
+           MOVE 'ASIBUCVG'            TO WPGWS-CALL-PGM-ID.
+           MOVE WPGWS-CALL-PGM-ID     TO WGLOB-CRNT-PGM-ID.
+
+           CALL WPGWS-CALL-PGM-ID USING SQLCA
+                                        WUCVG-IO-WORK-AREA
+                                        RUCVG-REC-INFO.
+
+           MOVE WPGWS-CRNT-PGM-ID     TO WGLOB-CRNT-PGM-ID.
+           MOVE WPGWS-PREV-PGM-ID     TO WGLOB-PREV-PGM-ID.
+
+       7200-CALL-UCVG-IO-X.
+           EXIT.
+      *
+      *-------------------
+       UCVG-1000-BROWSE.
+      *-------------------
+
+           SET  WUCVG-RQST-BROWSE     TO TRUE.
+           PERFORM  7200-CALL-UCVG-IO
+               THRU 7200-CALL-UCVG-IO-X.
+
+       UCVG-1000-BROWSE-X.
+           EXIT.
+      *
+      *-------------------
+       UCVG-2000-READ-NEXT.
+      *-------------------
+
+           SET  WUCVG-RQST-FETCH-NEXT TO TRUE.
+           PERFORM  7200-CALL-UCVG-IO
+               THRU 7200-CALL-UCVG-IO-X.
+
+       UCVG-2000-READ-NEXT-X.
+           EXIT.
+      *
+      *-------------------
+       UCVG-3000-END-BROWSE.
+      *-------------------
+
+           SET  WUCVG-RQST-CLOSE-BROWSE-CUR
+                                       TO TRUE.
+           PERFORM  7200-CALL-UCVG-IO
+               THRU 7200-CALL-UCVG-IO-X.
+
+       UCVG-3000-END-BROWSE-X.
+           EXIT.
+      *
+      *-------------------
+       UCVG-1000-READ.
+      *-------------------
+
+           SET  WUCVG-RQST-SELECT     TO TRUE.
+           PERFORM  7200-CALL-UCVG-IO
+               THRU 7200-CALL-UCVG-IO-X.
+
+       UCVG-1000-READ-X.
+           EXIT.
+      *
+      *-------------------
+       UCVG-1000-READ-FOR-UPDATE.
+      *-------------------
+
+           SET  WUCVG-RQST-SELECT-FOR-UPDATE
+                                       TO TRUE.
+           PERFORM  7200-CALL-UCVG-IO
+               THRU 7200-CALL-UCVG-IO-X.
+
+       UCVG-1000-READ-FOR-UPDATE-X.
+           EXIT.
+      *
+      *-------------------
+       UCVG-1000-CREATE.
+      *-------------------
+
+           SET  WUCVG-RQST-INIT-TBL-LAYOUT
+                                       TO TRUE.
+           PERFORM  7200-CALL-UCVG-IO
+               THRU 7200-CALL-UCVG-IO-X.
+
+       UCVG-1000-CREATE-X.
+           EXIT.
+      *
+      *-------------------
+       UCVG-1000-WRITE.
+      *-------------------
+
+           SET  WUCVG-RQST-INSERT     TO TRUE.
+           PERFORM  7200-CALL-UCVG-IO
+               THRU 7200-CALL-UCVG-IO-X.
+
+       UCVG-1000-WRITE-X.
+           EXIT.
+      *
+      *-------------------
+       UCVG-2000-REWRITE.
+      *-------------------
+
+           SET  WUCVG-RQST-UPDATE     TO TRUE.
+           PERFORM  7200-CALL-UCVG-IO
+               THRU 7200-CALL-UCVG-IO-X.
+
+       UCVG-2000-REWRITE-X.
+           EXIT.
+      *
+      *-------------------
+       UCVG-4000-CLOSE-UPDATE-CUR.
+      *-------------------
+
+           SET  WUCVG-RQST-CLOSE-UPDATE-CUR
+                                       TO TRUE.
+           PERFORM  7200-CALL-UCVG-IO
+               THRU 7200-CALL-UCVG-IO-X.
+
+       UCVG-4000-CLOSE-UPDATE-CUR-X.
+           EXIT.
+      *
+      *-------------------
+       UCVG-1000-DELETE.
+      *-------------------
+
+           SET  WUCVG-RQST-DELETE     TO TRUE.
+           PERFORM  7200-CALL-UCVG-IO
+               THRU 7200-CALL-UCVG-IO-X.
+
+       UCVG-1000-DELETE-X.
+           EXIT.
+      *
+      ****************************************************************
+      * PROCESSING COPYBOOKS                                         *
+      ****************************************************************
+       COPY XCPPINIT.
+      *
+       COPY XCPPEXIT.
+      *
+      ****************************************************************
+      * LINKAGE PROCESSING COPYBOOKS                                 *
+      ****************************************************************
+       COPY XCCL0260.
+      *
+      *****************************************************************
+      *  ERROR HANDLING ROUTINES
+      *****************************************************************
+       COPY XCCPABND.
+      *
+       COPY XCCP0030.
