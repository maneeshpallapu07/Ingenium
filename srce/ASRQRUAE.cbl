@@ -0,0 +1,80 @@
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+
+       PROGRAM-ID. ASRQRUAE.
+
+       COPY XCWWCRHT.
+
+      *****************************************************************
+      **  MEMBER :  ASRQRUAE                                         **
+      **  REMARKS:  BROKER PROGRAM FOR THE INCOMPLETENESS INFORMATION**
+      **            UPLOAD TABLE (UAPE) BROWSE, CALLED VIA THE       **
+      **            WPGWS-CALL-PGM-ID CONVENTION SHARED BY EVERY     **
+      **            OTHER ASRQXXXX DISPATCHER. SQLCA IS DECLARED     **
+      **            HERE AND THE REQUEST IS RELAYED STRAIGHT THROUGH **
+      **            TO ASIBUAPE, THE EXISTING UAPE BROWSE PROGRAM.   **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+1LPD79**  09AUG26  DEV    CREATED FOR INCOMPLETENESS AGING REPORT     **
+      *****************************************************************
+
+      /
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+
+      ***************
+       DATA DIVISION.
+      ***************
+      /
+      *************************
+       WORKING-STORAGE SECTION.
+      *************************
+
+       COPY XCWWPGWS REPLACING '$VAR1' BY 'ASRQRUAE'.
+
+       COPY SQLCA.
+
+       01  WS-WORKING-STORAGE.
+           05  WS-RQST-PGM-ID            PIC X(08) VALUE 'ASIBUAPE'.
+
+       COPY XCWWWKDT.
+      /
+           EXEC SQL INCLUDE ACWZUAPE  END-EXEC.
+      /
+      *****************
+       LINKAGE SECTION.
+      *****************
+
+       01  WGLOB-GLOBAL-AREA.
+       COPY XCWWGLOB.
+      /
+           EXEC SQL INCLUDE ACFWUAPE  END-EXEC.
+
+           EXEC SQL INCLUDE ACFRUAPE  END-EXEC.
+
+      /
+       PROCEDURE DIVISION USING WGLOB-GLOBAL-AREA
+                                WUAPE-IO-WORK-AREA
+                                RUAPE-REC-INFO.
+
+      ***************
+       0000-MAINLINE.
+      ***************
+
+           CALL WS-RQST-PGM-ID USING SQLCA
+                                     WUAPE-IO-WORK-AREA
+                                     RUAPE-REC-INFO.
+
+           GOBACK.
+
+
+       0000-MAINLINE-X.
+           EXIT.
+
+      *****************************************************************
+      **                 END OF PROGRAM ASRQRUAE                     **
+      *****************************************************************
