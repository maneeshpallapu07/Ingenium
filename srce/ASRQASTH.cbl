@@ -0,0 +1,135 @@
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+
+       PROGRAM-ID. ASRQASTH.
+
+       COPY XCWWCRHT.
+
+      *****************************************************************
+      **  MEMBER :  ASRQASTH                                         **
+      **  REMARKS:  BATCH I/O PROGRAM FOR PROCESSING THE APPLICATION **
+      **            SUITABILITY TEST HOLD (QUARANTINE) FILE. APP     **
+      **            ID'S WRITTEN HERE STAY OFF THE IN-FORCE          **
+      **            CONVERSION UNTIL COMPLIANCE SIGNS OFF.           **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+740031**  09AUG26  DEV    CREATED FOR 'ASTH' HOLD FILE PROCESSING    **
+      *****************************************************************
+
+      /
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+       COPY ACSSASTH.
+      /
+      ***************
+       DATA DIVISION.
+      ***************
+
+       FILE SECTION.
+
+       COPY ACSDASTH.
+
+       COPY ACSRASTH.
+      /
+       WORKING-STORAGE SECTION.
+
+       COPY XCWWPGWS REPLACING '$VAR1' BY 'ASRQASTH'.
+
+       COPY SQLCA.
+
+       01  WS-WORKING-STORAGE.
+           05  WS-FILE-OPEN-SWITCH          PIC X(01)  VALUE 'N'.
+               88  WS-FILE-IS-OPEN                     VALUE 'Y'.
+               88  WS-FILE-IS-CLOSED                   VALUE 'N'.
+      /
+       COPY XCWTFCMD.
+      /
+      *****************
+       LINKAGE SECTION.
+      *****************
+
+       01  WGLOB-GLOBAL-AREA.
+       COPY XCWWGLOB.
+      /
+       COPY ACSWASTH.
+
+       01  WASTH-LINK-RECORD         PIC X(80).
+      /
+       PROCEDURE DIVISION  USING WGLOB-GLOBAL-AREA
+                                 WASTH-SEQ-IO-WORK-AREA
+                                 WASTH-LINK-RECORD.
+
+      *--------------
+       0000-MAINLINE.
+      *--------------
+
+           IF  WS-FILE-IS-OPEN
+           AND (WASTH-SEQ-IO-COMMAND = TFCMD-WRITE-RECORD
+           OR  WASTH-SEQ-IO-COMMAND  = TFCMD-REWRITE-RECORD)
+               MOVE  WASTH-LINK-RECORD TO RASTH-SEQ-REC-INFO
+           END-IF.
+
+           EVALUATE WASTH-SEQ-IO-COMMAND
+
+               WHEN TFCMD-READ-RECORD
+                    PERFORM  ASTH-1000-READ
+                        THRU ASTH-1000-READ-X
+
+               WHEN TFCMD-WRITE-RECORD
+                    PERFORM  ASTH-2000-WRITE
+                        THRU ASTH-2000-WRITE-X
+
+               WHEN TFCMD-OPEN-I-FILE
+                    PERFORM  ASTH-3000-OPEN-INPUT
+                        THRU ASTH-3000-OPEN-INPUT-X
+                    MOVE 'Y'           TO WS-FILE-OPEN-SWITCH
+
+               WHEN TFCMD-OPEN-O-FILE
+                    PERFORM  ASTH-4000-OPEN-OUTPUT
+                        THRU ASTH-4000-OPEN-OUTPUT-X
+                    MOVE 'Y'           TO WS-FILE-OPEN-SWITCH
+
+               WHEN TFCMD-CLOSE-FILE
+                    PERFORM  ASTH-5000-CLOSE
+                        THRU ASTH-5000-CLOSE-X
+                    MOVE 'N'           TO WS-FILE-OPEN-SWITCH
+
+               WHEN TFCMD-OPEN-EXTEND-FILE
+                    PERFORM  ASTH-6000-OPEN-EXTEND
+                        THRU ASTH-6000-OPEN-EXTEND-X
+                    MOVE 'Y'           TO WS-FILE-OPEN-SWITCH
+
+           END-EVALUATE.
+
+           IF  WS-FILE-IS-OPEN
+           AND (WASTH-SEQ-IO-COMMAND = TFCMD-READ-RECORD
+           OR   WASTH-SEQ-IO-COMMAND = TFCMD-READ-RECORD-FOR-UPDATE
+           OR   WASTH-SEQ-IO-COMMAND = TFCMD-READNEXT-RECORD)
+                MOVE RASTH-SEQ-REC-INFO    TO WASTH-LINK-RECORD
+           END-IF.
+
+           GOBACK.
+
+       0000-MAINLINE-X.
+           EXIT.
+      /
+      *****************************************************************
+      * PROCESSING COPYBOOKS                                          *
+      *****************************************************************
+
+       COPY ACPIASTH.
+      /
+       COPY XCPL0030.
+
+      *****************************************************************
+      **                 END OF PROGRAM ASRQASTH                     **
+      *****************************************************************
