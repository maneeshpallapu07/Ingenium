@@ -0,0 +1,468 @@
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+       PROGRAM-ID. ASBM9412.
+
+       COPY XCWWCRHT.
+
+      *****************************************************************
+      **  MEMBER :  ASBM9412                                         **
+      **  REMARKS:  DAILY CROSS-CHANNEL UPLOAD DASHBOARD - COMPARES  **
+      **            SUBMITTED VOLUME AND REJECT RATE ACROSS THE      **
+      **            STANDARD APEX UPLOAD CHANNEL (R2120 IMPORT       **
+      **            MESSAGE EXTRACT), THE XML UPLOAD CHANNEL (RXMLE  **
+      **            REJECT EXTRACT) AND THE CWA UPLOAD CHANNEL       **
+      **            (RCWAE RECEIPT EXTRACT), SO A BAD MORNING CAN BE **
+      **            TRACED TO ONE CHANNEL OR FLAGGED AS SYSTEM-WIDE. **
+      **            SUBMITTED VOLUME IS DERIVED FROM THE RUPOL       **
+      **            APPLICATION UPLOAD POLICY DRIVER EXTRACT -       **
+      **            RUPOL-NON-FACE-TO-FACE-IND IDENTIFIES AN XML     **
+      **            UPLOAD AND A POPULATED RUPOL-CWA-RECPT-DT        **
+      **            IDENTIFIES A CWA UPLOAD, EVERYTHING ELSE IS      **
+      **            COUNTED AS THE STANDARD CHANNEL.  RESULTS ARE    **
+      **            WRITTEN TO THE UCDB DASHBOARD EXTRACT, ONE ROW   **
+      **            PER CHANNEL, AND SUMMARIZED ON THE RUN LOG.      **
+      **  DOMAIN :  BC                                                **
+      **  CLASS  :  PD                                                **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+EX0531**  09AUG26  DEV    NEW PROGRAM                                **
+      *****************************************************************
+
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY ACSS2120.
+
+      ***************
+       DATA DIVISION.
+      ***************
+
+       FILE SECTION.
+           COPY ACSD2120.
+           COPY ACSR2120.
+
+       WORKING-STORAGE SECTION.
+
+       COPY XCWWPGWS REPLACING '$VAR1' BY 'ASBM9412'.
+
+       COPY SQLCA.
+
+       01  WS-COUNTERS.
+           05  WS-RUPOL-REC-READ            PIC 9(07)  VALUE ZEROS.
+           05  WS-2120-REC-READ             PIC 9(07)  VALUE ZEROS.
+           05  WS-XMLE-REC-READ             PIC 9(07)  VALUE ZEROS.
+           05  WS-CWAE-REC-READ             PIC 9(07)  VALUE ZEROS.
+           05  WS-UCDB-REC-WRITTEN          PIC 9(07)  VALUE ZEROS.
+           05  WS-PIC-COUNTER               PIC Z(06)9.
+           05  WS-PIC-RATE                  PIC ZZ9.99.
+
+      * SUBMITTED-VOLUME AND REJECT COUNTERS PER UPLOAD CHANNEL - THE
+      * CHANNEL SET IS FIXED (STANDARD/XML/CWA) SO THESE ARE NAMED
+      * COUNTERS RATHER THAN A SUBTOTAL TABLE.
+
+       01  WS-CHNL-COUNTERS.
+           05  WS-STD-CHNL-VOL              PIC 9(07)  VALUE ZEROS.
+           05  WS-XML-CHNL-VOL              PIC 9(07)  VALUE ZEROS.
+           05  WS-CWA-CHNL-VOL              PIC 9(07)  VALUE ZEROS.
+           05  WS-STD-CHNL-REJ              PIC 9(07)  VALUE ZEROS.
+           05  WS-XML-CHNL-REJ              PIC 9(07)  VALUE ZEROS.
+           05  WS-CWA-CHNL-REJ              PIC 9(07)  VALUE ZEROS.
+
+       01  WS-DASH-WORK-AREA.
+           05  WS-DASH-CHNL-CD              PIC X(01).
+           05  WS-DASH-SUBMIT-VOL           PIC S9(07)      COMP-3.
+           05  WS-DASH-REJ-CNT              PIC S9(07)      COMP-3.
+
+      * SEVERITY KEYWORD TALLY FOR THE R2120 STANDARD-CHANNEL IMPORT
+      * MESSAGE, SAME KEYWORD SET USED BY ASBM2120'S DETAIL REPORT.
+
+       01  WS-PGM-WORK-AREA.
+           05  WS-SEV-KEYWORD-CNT           PIC 9(03)  COMP
+                                             VALUE ZEROS.
+
+      /
+       COPY XCWTFCMD.
+      /
+       COPY ACSWRUPL.
+       COPY ACSW2120.
+       COPY ACSWXMLE.
+       COPY ACSWCWAR.
+       COPY ACSWUCDB.
+       COPY ACSRUCDB.
+      /
+      *****************************************************************
+      * INPUT PARAMETER INFORMATION                                   *
+      *****************************************************************
+
+       01  WGLOB-GLOBAL-AREA.
+       COPY XCWWGLOB.
+
+       COPY ACFRUPOL.
+       COPY ACFRXMLE.
+       COPY ACFRCWAE.
+      /
+       PROCEDURE DIVISION.
+
+      *--------------
+       0000-MAINLINE.
+      *--------------
+
+           PERFORM  0100-OPEN-FILES
+               THRU 0100-OPEN-FILES-X.
+
+           PERFORM  0200-INITIALIZE
+               THRU 0200-INITIALIZE-X.
+
+           PERFORM  RUPL-1000-READ
+               THRU RUPL-1000-READ-X.
+
+           PERFORM  1000-PROCESS-RUPOL
+               THRU 1000-PROCESS-RUPOL-X
+               UNTIL WRUPL-SEQ-IO-EOF.
+
+           PERFORM  2120-1000-READ
+               THRU 2120-1000-READ-X.
+
+           PERFORM  2000-PROCESS-2120
+               THRU 2000-PROCESS-2120-X
+               UNTIL W2120-SEQ-IO-EOF.
+
+           PERFORM  XMLE-1000-READ
+               THRU XMLE-1000-READ-X.
+
+           PERFORM  3000-PROCESS-XMLE
+               THRU 3000-PROCESS-XMLE-X
+               UNTIL WXMLE-SEQ-IO-EOF.
+
+           PERFORM  CWAR-1000-READ
+               THRU CWAR-1000-READ-X.
+
+           PERFORM  4000-PROCESS-CWAE
+               THRU 4000-PROCESS-CWAE-X
+               UNTIL WCWAR-SEQ-IO-EOF.
+
+           PERFORM  6000-BUILD-DASHBOARD-EXTRACT
+               THRU 6000-BUILD-DASHBOARD-EXTRACT-X.
+
+           PERFORM  7000-PRINT-GRAND-TOTALS
+               THRU 7000-PRINT-GRAND-TOTALS-X.
+
+           PERFORM  9999-CLOSE-FILES
+               THRU 9999-CLOSE-FILES-X.
+
+           STOP RUN.
+
+       0000-MAINLINE-X.
+           EXIT.
+      /
+      *----------------
+       0100-OPEN-FILES.
+      *----------------
+
+           PERFORM  RUPL-3000-OPEN-INPUT
+               THRU RUPL-3000-OPEN-INPUT-X.
+
+           PERFORM  2120-3000-OPEN-INPUT
+               THRU 2120-3000-OPEN-INPUT-X.
+
+           PERFORM  XMLE-3000-OPEN-INPUT
+               THRU XMLE-3000-OPEN-INPUT-X.
+
+           PERFORM  CWAR-3000-OPEN-INPUT
+               THRU CWAR-3000-OPEN-INPUT-X.
+
+           PERFORM  UCDB-3000-OPEN-OUTPUT
+               THRU UCDB-3000-OPEN-OUTPUT-X.
+
+       0100-OPEN-FILES-X.
+           EXIT.
+      /
+      *----------------
+       0200-INITIALIZE.
+      *----------------
+
+           MOVE ZERO                   TO WS-RUPOL-REC-READ.
+           MOVE ZERO                   TO WS-2120-REC-READ.
+           MOVE ZERO                   TO WS-XMLE-REC-READ.
+           MOVE ZERO                   TO WS-CWAE-REC-READ.
+           MOVE ZERO                   TO WS-UCDB-REC-WRITTEN.
+           MOVE ZERO                   TO WS-STD-CHNL-VOL.
+           MOVE ZERO                   TO WS-XML-CHNL-VOL.
+           MOVE ZERO                   TO WS-CWA-CHNL-VOL.
+           MOVE ZERO                   TO WS-STD-CHNL-REJ.
+           MOVE ZERO                   TO WS-XML-CHNL-REJ.
+           MOVE ZERO                   TO WS-CWA-CHNL-REJ.
+
+       0200-INITIALIZE-X.
+           EXIT.
+      /
+      *--------------------
+       1000-PROCESS-RUPOL.
+      *--------------------
+      *
+      * CLASSIFY THE SUBMITTED APPLICATION BY UPLOAD CHANNEL AND
+      * ACCUMULATE ITS VOLUME COUNTER.
+      *
+           ADD  1                      TO WS-RUPOL-REC-READ.
+
+           EVALUATE TRUE
+
+               WHEN RUPOL-NON-FACE-TO-FACE-YES
+                    ADD  1               TO WS-XML-CHNL-VOL
+
+               WHEN RUPOL-CWA-RECPT-DT NOT = SPACES
+               AND  RUPOL-CWA-RECPT-DT NOT = LOW-VALUES
+                    ADD  1               TO WS-CWA-CHNL-VOL
+
+               WHEN OTHER
+                    ADD  1               TO WS-STD-CHNL-VOL
+
+           END-EVALUATE.
+
+           PERFORM  RUPL-1000-READ
+               THRU RUPL-1000-READ-X.
+
+       1000-PROCESS-RUPOL-X.
+           EXIT.
+      /
+      *-------------------
+       2000-PROCESS-2120.
+      *-------------------
+      *
+      * TALLY THE STANDARD-CHANNEL IMPORT MESSAGE AGAINST THE SAME
+      * REJECT KEYWORD SET USED ON THE ASBM2120 DETAIL REPORT.
+      *
+           ADD  1                      TO WS-2120-REC-READ.
+
+           PERFORM  2050-CHECK-2120-REJECT
+               THRU 2050-CHECK-2120-REJECT-X.
+
+           PERFORM  2120-1000-READ
+               THRU 2120-1000-READ-X.
+
+       2000-PROCESS-2120-X.
+           EXIT.
+      /
+      *----------------------------
+       2050-CHECK-2120-REJECT.
+      *----------------------------
+
+           MOVE ZERO                       TO WS-SEV-KEYWORD-CNT.
+           INSPECT R2120-MESSAGE-DATA TALLYING WS-SEV-KEYWORD-CNT
+               FOR ALL 'REJECT' 'ERROR' 'INVALID' 'FAILED'.
+
+           IF  WS-SEV-KEYWORD-CNT          > ZERO
+               ADD  1                      TO WS-STD-CHNL-REJ
+           END-IF.
+
+       2050-CHECK-2120-REJECT-X.
+           EXIT.
+      /
+      *-------------------
+       3000-PROCESS-XMLE.
+      *-------------------
+
+           ADD  1                      TO WS-XMLE-REC-READ.
+
+           IF  RXMLE-APP-REJ-REASN-CD NOT = SPACE
+           AND RXMLE-APP-REJ-REASN-CD NOT = LOW-VALUES
+               ADD  1                  TO WS-XML-CHNL-REJ
+           END-IF.
+
+           PERFORM  XMLE-1000-READ
+               THRU XMLE-1000-READ-X.
+
+       3000-PROCESS-XMLE-X.
+           EXIT.
+      /
+      *-------------------
+       4000-PROCESS-CWAE.
+      *-------------------
+
+           ADD  1                      TO WS-CWAE-REC-READ.
+
+           IF  RCWAE-REJ-REASN-CD NOT = SPACE
+           AND RCWAE-REJ-REASN-CD NOT = LOW-VALUES
+               ADD  1                  TO WS-CWA-CHNL-REJ
+           END-IF.
+
+           PERFORM  CWAR-1000-READ
+               THRU CWAR-1000-READ-X.
+
+       4000-PROCESS-CWAE-X.
+           EXIT.
+      /
+      *--------------------------------
+       6000-BUILD-DASHBOARD-EXTRACT.
+      *--------------------------------
+
+           MOVE 'S'                        TO WS-DASH-CHNL-CD.
+           MOVE WS-STD-CHNL-VOL             TO WS-DASH-SUBMIT-VOL.
+           MOVE WS-STD-CHNL-REJ             TO WS-DASH-REJ-CNT.
+           PERFORM  6100-WRITE-UCDB-REC
+               THRU 6100-WRITE-UCDB-REC-X.
+
+           MOVE 'X'                        TO WS-DASH-CHNL-CD.
+           MOVE WS-XML-CHNL-VOL             TO WS-DASH-SUBMIT-VOL.
+           MOVE WS-XML-CHNL-REJ             TO WS-DASH-REJ-CNT.
+           PERFORM  6100-WRITE-UCDB-REC
+               THRU 6100-WRITE-UCDB-REC-X.
+
+           MOVE 'C'                        TO WS-DASH-CHNL-CD.
+           MOVE WS-CWA-CHNL-VOL             TO WS-DASH-SUBMIT-VOL.
+           MOVE WS-CWA-CHNL-REJ             TO WS-DASH-REJ-CNT.
+           PERFORM  6100-WRITE-UCDB-REC
+               THRU 6100-WRITE-UCDB-REC-X.
+
+       6000-BUILD-DASHBOARD-EXTRACT-X.
+           EXIT.
+      /
+      *-----------------------
+       6100-WRITE-UCDB-REC.
+      *-----------------------
+
+           MOVE SPACES                     TO RUCDB-SEQ-REC-INFO.
+           MOVE WGLOB-PROCESS-DATE         TO RUCDB-EXTRACT-DT.
+           MOVE WS-DASH-CHNL-CD            TO RUCDB-CHNL-CD.
+           MOVE WS-DASH-SUBMIT-VOL         TO RUCDB-SUBMIT-VOL.
+           MOVE WS-DASH-REJ-CNT            TO RUCDB-REJ-CNT.
+
+           IF  WS-DASH-SUBMIT-VOL          > ZERO
+               COMPUTE RUCDB-REJ-RATE-PCT ROUNDED =
+                   (WS-DASH-REJ-CNT / WS-DASH-SUBMIT-VOL) * 100
+           ELSE
+               MOVE ZERO                   TO RUCDB-REJ-RATE-PCT
+           END-IF.
+
+           PERFORM  UCDB-1000-WRITE
+               THRU UCDB-1000-WRITE-X.
+
+           ADD  1                          TO WS-UCDB-REC-WRITTEN.
+
+       6100-WRITE-UCDB-REC-X.
+           EXIT.
+      /
+      *---------------------------
+       7000-PRINT-GRAND-TOTALS.
+      *---------------------------
+
+      *MSG: TOTAL NUMBER OF RUPOL APPLICATION ROWS READ @1
+           MOVE 'AS94120001'           TO WGLOB-MSG-REF-INFO.
+           MOVE WS-RUPOL-REC-READ      TO WS-PIC-COUNTER.
+           MOVE WS-PIC-COUNTER         TO WGLOB-MSG-PARM (1).
+           PERFORM  0260-1000-GENERATE-MESSAGE
+               THRU 0260-1000-GENERATE-MESSAGE-X.
+
+           MOVE 'S'                    TO WS-DASH-CHNL-CD.
+           MOVE WS-STD-CHNL-VOL        TO WS-DASH-SUBMIT-VOL.
+           MOVE WS-STD-CHNL-REJ        TO WS-DASH-REJ-CNT.
+           PERFORM  7100-PRINT-CHNL-STATS
+               THRU 7100-PRINT-CHNL-STATS-X.
+
+           MOVE 'X'                    TO WS-DASH-CHNL-CD.
+           MOVE WS-XML-CHNL-VOL        TO WS-DASH-SUBMIT-VOL.
+           MOVE WS-XML-CHNL-REJ        TO WS-DASH-REJ-CNT.
+           PERFORM  7100-PRINT-CHNL-STATS
+               THRU 7100-PRINT-CHNL-STATS-X.
+
+           MOVE 'C'                    TO WS-DASH-CHNL-CD.
+           MOVE WS-CWA-CHNL-VOL        TO WS-DASH-SUBMIT-VOL.
+           MOVE WS-CWA-CHNL-REJ        TO WS-DASH-REJ-CNT.
+           PERFORM  7100-PRINT-CHNL-STATS
+               THRU 7100-PRINT-CHNL-STATS-X.
+
+      *MSG: TOTAL NUMBER OF DASHBOARD EXTRACT ROWS WRITTEN @1
+           MOVE 'AS94120003'           TO WGLOB-MSG-REF-INFO.
+           MOVE WS-UCDB-REC-WRITTEN    TO WS-PIC-COUNTER.
+           MOVE WS-PIC-COUNTER         TO WGLOB-MSG-PARM (1).
+           PERFORM  0260-1000-GENERATE-MESSAGE
+               THRU 0260-1000-GENERATE-MESSAGE-X.
+
+       7000-PRINT-GRAND-TOTALS-X.
+           EXIT.
+      /
+      *---------------------------
+       7100-PRINT-CHNL-STATS.
+      *---------------------------
+
+      *MSG: CHANNEL @1 - SUBMITTED @2, REJECTED @3, REJECT RATE @4 PCT
+           MOVE 'AS94120002'                TO WGLOB-MSG-REF-INFO.
+           MOVE WS-DASH-CHNL-CD             TO WGLOB-MSG-PARM (1).
+           MOVE WS-DASH-SUBMIT-VOL          TO WS-PIC-COUNTER.
+           MOVE WS-PIC-COUNTER              TO WGLOB-MSG-PARM (2).
+           MOVE WS-DASH-REJ-CNT             TO WS-PIC-COUNTER.
+           MOVE WS-PIC-COUNTER              TO WGLOB-MSG-PARM (3).
+           IF  WS-DASH-SUBMIT-VOL           > ZERO
+               COMPUTE WS-PIC-RATE ROUNDED  =
+                   (WS-DASH-REJ-CNT / WS-DASH-SUBMIT-VOL) * 100
+           ELSE
+               MOVE ZERO                    TO WS-PIC-RATE
+           END-IF.
+           MOVE WS-PIC-RATE                 TO WGLOB-MSG-PARM (4).
+           PERFORM  0260-1000-GENERATE-MESSAGE
+               THRU 0260-1000-GENERATE-MESSAGE-X.
+
+       7100-PRINT-CHNL-STATS-X.
+           EXIT.
+      /
+      *----------------
+       9999-CLOSE-FILES.
+      *----------------
+
+           PERFORM  RUPL-4000-CLOSE
+               THRU RUPL-4000-CLOSE-X.
+
+           PERFORM  2120-5000-CLOSE
+               THRU 2120-5000-CLOSE-X.
+
+           PERFORM  XMLE-4000-CLOSE
+               THRU XMLE-4000-CLOSE-X.
+
+           PERFORM  CWAR-4000-CLOSE
+               THRU CWAR-4000-CLOSE-X.
+
+           PERFORM  UCDB-4000-CLOSE
+               THRU UCDB-4000-CLOSE-X.
+
+       9999-CLOSE-FILES-X.
+           EXIT.
+      /
+      *****************************************************************
+      * I/O PROCESSING COPYBOOKS                                      *
+      *****************************************************************
+       COPY ACPARUPL.
+       COPY ACPNRUPL.
+       COPY ACPORUPL.
+       COPY ACPLRUPL.
+
+       COPY ACPI2120.
+
+       COPY ACPAXMLE.
+       COPY ACPNXMLE.
+       COPY ACPOXMLE.
+       COPY ACPLXMLE.
+
+       COPY ACPACWAR.
+       COPY ACPNCWAR.
+       COPY ACPOCWAR.
+       COPY ACPLCWAR.
+
+       COPY ACPAUCDB.
+       COPY ACPNUCDB.
+       COPY ACPOUCDB.
+      /
+      *****************************************************************
+      *  ERROR HANDLING ROUTINES                                      *
+      *****************************************************************
+       COPY XCPL0030.
+       COPY XCPL0260.
+
+      *****************************************************************
+      **                 END OF PROGRAM ASBM9412                     **
+      *****************************************************************
