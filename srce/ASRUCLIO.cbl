@@ -24,6 +24,9 @@ APEX54**  31DEC96  TJS    MODIFICATIONS FOR MAINTAINABILITY          **
 557700**  30SEP97  TJS    APEX UPLOAD 5.5                            **
 014590**  15DEC99  60     ARCHITECTURAL CHANGES                      **
 015543**  15DEC99  60     CODE CLEANUP                               **
+46660G**  09AUG26  DEV    ADDED TOTAL IN-FORCE-PLUS-PENDING ROLLUP    **
+46660G**                  ACROSS OTHER-COMPANY CARRIERS, COMPARED     **
+46660G**                  AGAINST THE RETENTION/JUMBO LIMIT           **
       *****************************************************************
       /
       **********************
@@ -46,9 +49,17 @@ APEX53 COPY XCWWPGWS REPLACING '$VAR1' BY 'ASRUCLIO'.
        01  WS-CONSTANTS.
            05  WS-C-FLD-APEX-NM-LEN         PIC S9(04) COMP VALUE +20.
            05  WS-C-MAX-INFC-PEND           PIC S9(04) COMP VALUE +6.
- 
+46660G     05  WS-C-MAX-INS-TYP-NO          PIC S9(04) COMP VALUE +2.
+46660G     05  WS-C-JUMBO-LIMIT-AMT         PIC S9(11)V99 COMP-3
+46660G                                      VALUE +5000000.00.
+
        01  WS-COUNTERS.
            05  WS-SUB                       PIC S9(04) COMP.
+
+46660G 01  WS-ROLLUP-WORK-AREA.
+46660G     05  WS-ROLLUP-SUB                PIC S9(04) COMP.
+46660G     05  WS-ROLLUP-TYP-SUB            PIC S9(04) COMP.
+46660G     05  WS-TOTAL-INFC-PEND-AMT       PIC S9(11)V99 COMP-3.
  
        01  WS-SWITCHES.
            05  WS-BYPASS-FIELD-SW           PIC X(01).
@@ -312,6 +323,8 @@ APEX54             COMPUTE L5850-CLI-OINS-TOT-AMT (WS-SUB) =
                    MOVE WAPUP-C-YES          TO LAPUP-REC-CHANGED-SW
 APEX54             SET L5850-CLIO-DATA-UPDATE (WS-SUB)
 APEX54                                       TO TRUE
+46660G             PERFORM  8100-COMPUTE-INFC-PEND-TOTAL
+46660G                 THRU 8100-COMPUTE-INFC-PEND-TOTAL-X
                    GO TO 4000-PROCESS-NUMERIC-FIELD-X
                ELSE
                    MOVE WAPUP-C-NUM-CONV-ERR TO LAPUP-RETURN-CD
@@ -608,6 +621,56 @@ APEX54                               TO L5850-OINS-INFC-PEND-CD (WS-SUB)
        8000-CHECK-INFC-PEND-X.
            EXIT.
       /
+46660G*----------------------------
+46660G 8100-COMPUTE-INFC-PEND-TOTAL.
+46660G*----------------------------
+46660G*
+46660G* ROLL UP THE OTHER-COMPANY IN-FORCE-PLUS-PENDING AMOUNTS ACROSS
+46660G* BOTH INSURANCE TYPES (LIFE AND DI) AND ALL CARRIERS SO THE
+46660G* AGGREGATE EXPOSURE CAN BE CARRIED THROUGH TO UNDERWRITING AND
+46660G* COMPARED AGAINST THE RETENTION/JUMBO LIMIT, RATHER THAN
+46660G* REQUIRING SOMEONE TO ADD UP THE OINS ARRAY BY HAND.
+46660G*
+46660G     MOVE ZERO                         TO WS-TOTAL-INFC-PEND-AMT.
+46660G
+46660G     PERFORM  8110-SUM-INFC-PEND-BY-TYPE
+46660G         THRU 8110-SUM-INFC-PEND-BY-TYPE-X
+46660G         VARYING WS-ROLLUP-TYP-SUB FROM 1 BY 1
+46660G         UNTIL WS-ROLLUP-TYP-SUB > WS-C-MAX-INS-TYP-NO.
+46660G
+46660G     MOVE WS-TOTAL-INFC-PEND-AMT       TO
+46660G         L5850-TOTAL-INFC-PEND-AMT.
+46660G
+46660G     IF  WS-TOTAL-INFC-PEND-AMT > WS-C-JUMBO-LIMIT-AMT
+46660G         SET  LAPUP-TRAN-CONV-ERR      TO TRUE
+46660G     END-IF.
+46660G
+46660G 8100-COMPUTE-INFC-PEND-TOTAL-X.
+46660G     EXIT.
+      /
+46660G*--------------------------
+46660G 8110-SUM-INFC-PEND-BY-TYPE.
+46660G*--------------------------
+46660G
+46660G     PERFORM  8120-ADD-INFC-PEND-AMT
+46660G         THRU 8120-ADD-INFC-PEND-AMT-X
+46660G         VARYING WS-ROLLUP-SUB FROM 1 BY 1
+46660G         UNTIL WS-ROLLUP-SUB >
+46660G               LCLIO-INFC-PEND-CNT (WS-ROLLUP-TYP-SUB).
+46660G
+46660G 8110-SUM-INFC-PEND-BY-TYPE-X.
+46660G     EXIT.
+      /
+46660G*-----------------------
+46660G 8120-ADD-INFC-PEND-AMT.
+46660G*-----------------------
+46660G
+46660G     ADD  L5850-CLI-OINS-TOT-AMT (WS-ROLLUP-SUB)
+46660G                                     TO WS-TOTAL-INFC-PEND-AMT.
+46660G
+46660G 8120-ADD-INFC-PEND-AMT-X.
+46660G     EXIT.
+      /
       *****************************************************************
       * PROCESSING COPYBOOKS                                          *
       *****************************************************************
