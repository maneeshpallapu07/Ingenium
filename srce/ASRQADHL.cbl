@@ -0,0 +1,135 @@
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+
+       PROGRAM-ID. ASRQADHL.
+
+       COPY XCWWCRHT.
+
+      *****************************************************************
+      **  MEMBER :  ASRQADHL                                         **
+      **  REMARKS:  BATCH I/O PROGRAM FOR PROCESSING THE DUPLICATE   **
+      **            APPLICATION ID HOLD (QUARANTINE) FILE. APP ID'S  **
+      **            WRITTEN HERE STAY OFF THE NBS CONVERSION UNTIL   **
+      **            UNDERWRITING CLEARS THEM.                        **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+215519**  09AUG26  DEV    CREATED FOR 'ADHL' HOLD FILE PROCESSING    **
+      *****************************************************************
+
+      /
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+       COPY ACSSADHL.
+      /
+      ***************
+       DATA DIVISION.
+      ***************
+
+       FILE SECTION.
+
+       COPY ACSDADHL.
+
+       COPY ACSRADHL.
+      /
+       WORKING-STORAGE SECTION.
+
+       COPY XCWWPGWS REPLACING '$VAR1' BY 'ASRQADHL'.
+
+       COPY SQLCA.
+
+       01  WS-WORKING-STORAGE.
+           05  WS-FILE-OPEN-SWITCH          PIC X(01)  VALUE 'N'.
+               88  WS-FILE-IS-OPEN                     VALUE 'Y'.
+               88  WS-FILE-IS-CLOSED                   VALUE 'N'.
+      /
+       COPY XCWTFCMD.
+      /
+      *****************
+       LINKAGE SECTION.
+      *****************
+
+       01  WGLOB-GLOBAL-AREA.
+       COPY XCWWGLOB.
+      /
+       COPY ACSWADHL.
+
+       01  WADHL-LINK-RECORD         PIC X(80).
+      /
+       PROCEDURE DIVISION  USING WGLOB-GLOBAL-AREA
+                                 WADHL-SEQ-IO-WORK-AREA
+                                 WADHL-LINK-RECORD.
+
+      *--------------
+       0000-MAINLINE.
+      *--------------
+
+           IF  WS-FILE-IS-OPEN
+           AND (WADHL-SEQ-IO-COMMAND = TFCMD-WRITE-RECORD
+           OR  WADHL-SEQ-IO-COMMAND  = TFCMD-REWRITE-RECORD)
+               MOVE  WADHL-LINK-RECORD TO RADHL-SEQ-REC-INFO
+           END-IF.
+
+           EVALUATE WADHL-SEQ-IO-COMMAND
+
+               WHEN TFCMD-READ-RECORD
+                    PERFORM  ADHL-1000-READ
+                        THRU ADHL-1000-READ-X
+
+               WHEN TFCMD-WRITE-RECORD
+                    PERFORM  ADHL-2000-WRITE
+                        THRU ADHL-2000-WRITE-X
+
+               WHEN TFCMD-OPEN-I-FILE
+                    PERFORM  ADHL-3000-OPEN-INPUT
+                        THRU ADHL-3000-OPEN-INPUT-X
+                    MOVE 'Y'           TO WS-FILE-OPEN-SWITCH
+
+               WHEN TFCMD-OPEN-O-FILE
+                    PERFORM  ADHL-4000-OPEN-OUTPUT
+                        THRU ADHL-4000-OPEN-OUTPUT-X
+                    MOVE 'Y'           TO WS-FILE-OPEN-SWITCH
+
+               WHEN TFCMD-CLOSE-FILE
+                    PERFORM  ADHL-5000-CLOSE
+                        THRU ADHL-5000-CLOSE-X
+                    MOVE 'N'           TO WS-FILE-OPEN-SWITCH
+
+               WHEN TFCMD-OPEN-EXTEND-FILE
+                    PERFORM  ADHL-6000-OPEN-EXTEND
+                        THRU ADHL-6000-OPEN-EXTEND-X
+                    MOVE 'Y'           TO WS-FILE-OPEN-SWITCH
+
+           END-EVALUATE.
+
+           IF  WS-FILE-IS-OPEN
+           AND (WADHL-SEQ-IO-COMMAND = TFCMD-READ-RECORD
+           OR   WADHL-SEQ-IO-COMMAND = TFCMD-READ-RECORD-FOR-UPDATE
+           OR   WADHL-SEQ-IO-COMMAND = TFCMD-READNEXT-RECORD)
+                MOVE RADHL-SEQ-REC-INFO    TO WADHL-LINK-RECORD
+           END-IF.
+
+           GOBACK.
+
+       0000-MAINLINE-X.
+           EXIT.
+      /
+      *****************************************************************
+      * PROCESSING COPYBOOKS                                          *
+      *****************************************************************
+
+       COPY ACPIADHL.
+      /
+       COPY XCPL0030.
+
+      *****************************************************************
+      **                 END OF PROGRAM ASRQADHL                     **
+      *****************************************************************
