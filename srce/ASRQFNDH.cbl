@@ -0,0 +1,132 @@
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+
+       PROGRAM-ID. ASRQFNDH.
+
+       COPY XCWWCRHT.
+
+      *****************************************************************
+      **  MEMBER :  ASRQFNDH                                         **
+      **  REMARKS:  BATCH I/O PROGRAM FOR PROCESSING THE             **
+      **            FUNDS-NOT-RECEIVED HOLD EXTRACT FILE             **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+9CN5UP**  09AUG26  DEV    CREATED FOR FUNDS-NOT-RECEIVED HOLD PROCESS**
+      *****************************************************************
+
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+       COPY ACSSFNDH.
+      /
+      ***************
+       DATA DIVISION.
+      ***************
+
+       FILE SECTION.
+
+       COPY ACSDFNDH.
+
+       COPY ACSRFNDH.
+      /
+       WORKING-STORAGE SECTION.
+
+       COPY XCWWPGWS REPLACING '$VAR1' BY 'ASRQFNDH'.
+
+       COPY SQLCA.
+
+       01  WS-WORKING-STORAGE.
+           05  WS-FILE-OPEN-SWITCH          PIC X(01)  VALUE 'N'.
+               88  WS-FILE-IS-OPEN                     VALUE 'Y'.
+               88  WS-FILE-IS-CLOSED                   VALUE 'N'.
+      /
+       COPY XCWTFCMD.
+      /
+      *****************
+       LINKAGE SECTION.
+      *****************
+
+       01  WGLOB-GLOBAL-AREA.
+       COPY XCWWGLOB.
+      /
+       COPY ACSWFNDH.
+
+       01  WFNDH-LINK-RECORD         PIC X(77).
+      /
+       PROCEDURE DIVISION  USING WGLOB-GLOBAL-AREA
+                                 WFNDH-SEQ-IO-WORK-AREA
+                                 WFNDH-LINK-RECORD.
+
+      *--------------
+       0000-MAINLINE.
+      *--------------
+
+           IF  WS-FILE-IS-OPEN
+           AND (WFNDH-SEQ-IO-COMMAND = TFCMD-WRITE-RECORD
+           OR  WFNDH-SEQ-IO-COMMAND  = TFCMD-REWRITE-RECORD)
+               MOVE  WFNDH-LINK-RECORD TO RFNDH-SEQ-REC-INFO
+           END-IF.
+
+           EVALUATE WFNDH-SEQ-IO-COMMAND
+
+               WHEN TFCMD-READ-RECORD
+                    PERFORM  FNDH-1000-READ
+                        THRU FNDH-1000-READ-X
+
+               WHEN TFCMD-WRITE-RECORD
+                    PERFORM  FNDH-2000-WRITE
+                        THRU FNDH-2000-WRITE-X
+
+               WHEN TFCMD-OPEN-I-FILE
+                    PERFORM  FNDH-3000-OPEN-INPUT
+                        THRU FNDH-3000-OPEN-INPUT-X
+                    MOVE 'Y'           TO WS-FILE-OPEN-SWITCH
+
+               WHEN TFCMD-OPEN-O-FILE
+                    PERFORM  FNDH-4000-OPEN-OUTPUT
+                        THRU FNDH-4000-OPEN-OUTPUT-X
+                    MOVE 'Y'           TO WS-FILE-OPEN-SWITCH
+
+               WHEN TFCMD-CLOSE-FILE
+                    PERFORM  FNDH-5000-CLOSE
+                        THRU FNDH-5000-CLOSE-X
+                    MOVE 'N'           TO WS-FILE-OPEN-SWITCH
+
+               WHEN TFCMD-OPEN-EXTEND-FILE
+                    PERFORM  FNDH-6000-OPEN-EXTEND
+                        THRU FNDH-6000-OPEN-EXTEND-X
+                    MOVE 'Y'           TO WS-FILE-OPEN-SWITCH
+
+           END-EVALUATE.
+
+           IF  WS-FILE-IS-OPEN
+           AND (WFNDH-SEQ-IO-COMMAND = TFCMD-READ-RECORD
+           OR   WFNDH-SEQ-IO-COMMAND = TFCMD-READ-RECORD-FOR-UPDATE
+           OR   WFNDH-SEQ-IO-COMMAND = TFCMD-READNEXT-RECORD)
+                MOVE RFNDH-SEQ-REC-INFO    TO WFNDH-LINK-RECORD
+           END-IF.
+
+           GOBACK.
+
+       0000-MAINLINE-X.
+           EXIT.
+      /
+      *****************************************************************
+      * PROCESSING COPYBOOKS                                          *
+      *****************************************************************
+
+       COPY ACPIFNDH.
+      /
+       COPY XCPL0030.
+
+      *****************************************************************
+      **  END OF PROGRAM ASRQFNDH                                    **
+      *****************************************************************
