@@ -0,0 +1,132 @@
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+
+       PROGRAM-ID. ASRQRCVX.
+
+       COPY XCWWCRHT.
+
+      *****************************************************************
+      **  MEMBER :  ASRQRCVX                                         **
+      **  REMARKS:  BATCH I/O PROGRAM FOR PROCESSING THE             **
+      **            RECEIVE/CONVERSION EXCEPTION EXTRACT FILE        **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+6D336G**  09AUG26  DEV    CREATED FOR RECEIVE/CONVERSION EXCEPTION PR**
+      *****************************************************************
+
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+       COPY ACSSRCVX.
+      /
+      ***************
+       DATA DIVISION.
+      ***************
+
+       FILE SECTION.
+
+       COPY ACSDRCVX.
+
+       COPY ACSRRCVX.
+      /
+       WORKING-STORAGE SECTION.
+
+       COPY XCWWPGWS REPLACING '$VAR1' BY 'ASRQRCVX'.
+
+       COPY SQLCA.
+
+       01  WS-WORKING-STORAGE.
+           05  WS-FILE-OPEN-SWITCH          PIC X(01)  VALUE 'N'.
+               88  WS-FILE-IS-OPEN                     VALUE 'Y'.
+               88  WS-FILE-IS-CLOSED                   VALUE 'N'.
+      /
+       COPY XCWTFCMD.
+      /
+      *****************
+       LINKAGE SECTION.
+      *****************
+
+       01  WGLOB-GLOBAL-AREA.
+       COPY XCWWGLOB.
+      /
+       COPY ACSWRCVX.
+
+       01  WRCVX-LINK-RECORD         PIC X(69).
+      /
+       PROCEDURE DIVISION  USING WGLOB-GLOBAL-AREA
+                                 WRCVX-SEQ-IO-WORK-AREA
+                                 WRCVX-LINK-RECORD.
+
+      *--------------
+       0000-MAINLINE.
+      *--------------
+
+           IF  WS-FILE-IS-OPEN
+           AND (WRCVX-SEQ-IO-COMMAND = TFCMD-WRITE-RECORD
+           OR  WRCVX-SEQ-IO-COMMAND  = TFCMD-REWRITE-RECORD)
+               MOVE  WRCVX-LINK-RECORD TO RRCVX-SEQ-REC-INFO
+           END-IF.
+
+           EVALUATE WRCVX-SEQ-IO-COMMAND
+
+               WHEN TFCMD-READ-RECORD
+                    PERFORM  RCVX-1000-READ
+                        THRU RCVX-1000-READ-X
+
+               WHEN TFCMD-WRITE-RECORD
+                    PERFORM  RCVX-2000-WRITE
+                        THRU RCVX-2000-WRITE-X
+
+               WHEN TFCMD-OPEN-I-FILE
+                    PERFORM  RCVX-3000-OPEN-INPUT
+                        THRU RCVX-3000-OPEN-INPUT-X
+                    MOVE 'Y'           TO WS-FILE-OPEN-SWITCH
+
+               WHEN TFCMD-OPEN-O-FILE
+                    PERFORM  RCVX-4000-OPEN-OUTPUT
+                        THRU RCVX-4000-OPEN-OUTPUT-X
+                    MOVE 'Y'           TO WS-FILE-OPEN-SWITCH
+
+               WHEN TFCMD-CLOSE-FILE
+                    PERFORM  RCVX-5000-CLOSE
+                        THRU RCVX-5000-CLOSE-X
+                    MOVE 'N'           TO WS-FILE-OPEN-SWITCH
+
+               WHEN TFCMD-OPEN-EXTEND-FILE
+                    PERFORM  RCVX-6000-OPEN-EXTEND
+                        THRU RCVX-6000-OPEN-EXTEND-X
+                    MOVE 'Y'           TO WS-FILE-OPEN-SWITCH
+
+           END-EVALUATE.
+
+           IF  WS-FILE-IS-OPEN
+           AND (WRCVX-SEQ-IO-COMMAND = TFCMD-READ-RECORD
+           OR   WRCVX-SEQ-IO-COMMAND = TFCMD-READ-RECORD-FOR-UPDATE
+           OR   WRCVX-SEQ-IO-COMMAND = TFCMD-READNEXT-RECORD)
+                MOVE RRCVX-SEQ-REC-INFO    TO WRCVX-LINK-RECORD
+           END-IF.
+
+           GOBACK.
+
+       0000-MAINLINE-X.
+           EXIT.
+      /
+      *****************************************************************
+      * PROCESSING COPYBOOKS                                          *
+      *****************************************************************
+
+       COPY ACPIRCVX.
+      /
+       COPY XCPL0030.
+
+      *****************************************************************
+      **  END OF PROGRAM ASRQRCVX                                    **
+      *****************************************************************
