@@ -0,0 +1,569 @@
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+       PROGRAM-ID. ASBM9407.
+
+       COPY XCWWCRHT.
+
+      *****************************************************************
+      **  MEMBER :  ASBM9407                                         **
+      **  REMARKS:  BUILD A FLATTENED "NEW BUSINESS PIPELINE"        **
+      **            EXTRACT, ONE ROW PER APPLICATION, BY MATCHING    **
+      **            THE RUPOL DRIVER EXTRACT AGAINST THE RUCLI,      **
+      **            RUCVG, RUBEN, RUFND AND RCWAE APEX UPLOAD        **
+      **            EXTRACTS ON APP-ID SO MANAGEMENT REPORTING DOES  **
+      **            NOT REQUIRE A SEPARATE ASIBUXXX BROWSE FOR EACH  **
+      **            TABLE.  ALL SIX EXTRACTS ARE SORTED ASCENDING    **
+      **            BY APP-ID (WITHIN CO-ID FOR RCWAE), SO EACH      **
+      **            CHILD FILE IS MATCHED TO ITS DRIVER ROW BY A     **
+      **            STANDARD SEQUENTIAL LOOK-AHEAD MERGE.            **
+      **  DOMAIN :  UW                                               **
+      **  CLASS  :  PD                                               **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+774993**  09AUG26  DEV    NEW PROGRAM                                **
+      *****************************************************************
+
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      ***************
+       DATA DIVISION.
+      ***************
+
+       FILE SECTION.
+
+       WORKING-STORAGE SECTION.
+
+       COPY XCWWPGWS REPLACING '$VAR1' BY 'ASBM9407'.
+
+       COPY SQLCA.
+
+       01  WS-COUNTERS.
+           05  WS-RUPOL-REC-READ            PIC 9(07)  VALUE ZEROS.
+           05  WS-NBPL-REC-WRITTEN          PIC 9(07)  VALUE ZEROS.
+           05  WS-PIC-COUNTER               PIC Z(06)9.
+
+       01  WS-CHILD-WORK-AREA.
+           05  WS-CLI-ROW-COUNT             PIC S9(05) COMP-3.
+           05  WS-CVG-ROW-COUNT             PIC S9(05) COMP-3.
+           05  WS-BEN-ROW-COUNT             PIC S9(05) COMP-3.
+           05  WS-FND-ROW-COUNT             PIC S9(05) COMP-3.
+           05  WS-CWA-ROW-COUNT             PIC S9(05) COMP-3.
+           05  WS-CVG-FIRST-SW              PIC X(01).
+               88  WS-CVG-IS-FIRST                 VALUE 'Y'.
+           05  WS-CWA-FIRST-SW              PIC X(01).
+               88  WS-CWA-IS-FIRST                 VALUE 'Y'.
+           05  WS-PRIM-CLI-SUR-NM           PIC X(25).
+           05  WS-PRIM-CLI-GIV-NM           PIC X(25).
+           05  WS-INIT-COV-AMT              PIC S9(13)V9(02) COMP-3.
+           05  WS-LAST-RECPT-AMT            PIC S9(13)V9(02) COMP-3.
+           05  WS-LAST-RECPT-DT             PIC X(10).
+
+      /
+       COPY XCWTFCMD.
+      /
+       COPY ACSWRUPL.
+       COPY ACSWUCLI.
+       COPY ACSWUCVG.
+       COPY ACSWRUBN.
+       COPY ACSWRUFN.
+       COPY ACSWCWAR.
+       COPY ACSWNBPL.
+       COPY ACSRNBPL.
+      /
+      *****************************************************************
+      * INPUT PARAMETER INFORMATION                                   *
+      *****************************************************************
+
+       01  WGLOB-GLOBAL-AREA.
+       COPY XCWWGLOB.
+
+       COPY ACFRUPOL.
+       COPY ACFRUCLI.
+       COPY ACFRUCVG.
+       COPY ACFRUBEN.
+       COPY ACFRUFND.
+       COPY ACFRCWAE.
+      /
+       PROCEDURE DIVISION.
+
+      *--------------
+       0000-MAINLINE.
+      *--------------
+
+           PERFORM  0100-OPEN-FILES
+               THRU 0100-OPEN-FILES-X.
+
+           PERFORM  0200-INITIALIZE
+               THRU 0200-INITIALIZE-X.
+
+           PERFORM  RUPL-1000-READ
+               THRU RUPL-1000-READ-X.
+           PERFORM  UCLI-1000-READ
+               THRU UCLI-1000-READ-X.
+           PERFORM  UCVG-1000-READ
+               THRU UCVG-1000-READ-X.
+           PERFORM  RUBN-1000-READ
+               THRU RUBN-1000-READ-X.
+           PERFORM  RUFN-1000-READ
+               THRU RUFN-1000-READ-X.
+           PERFORM  CWAR-1000-READ
+               THRU CWAR-1000-READ-X.
+
+           PERFORM  1000-PROCESS-RUPOL
+               THRU 1000-PROCESS-RUPOL-X
+               UNTIL WRUPL-SEQ-IO-EOF.
+
+           PERFORM  5000-PRINT-GRAND-TOTALS
+               THRU 5000-PRINT-GRAND-TOTALS-X.
+
+           PERFORM  9999-CLOSE-FILES
+               THRU 9999-CLOSE-FILES-X.
+
+           STOP RUN.
+
+       0000-MAINLINE-X.
+           EXIT.
+      /
+      *----------------
+       0100-OPEN-FILES.
+      *----------------
+
+           PERFORM  RUPL-3000-OPEN-INPUT
+               THRU RUPL-3000-OPEN-INPUT-X.
+
+           PERFORM  UCLI-3000-OPEN-INPUT
+               THRU UCLI-3000-OPEN-INPUT-X.
+
+           PERFORM  UCVG-3000-OPEN-INPUT
+               THRU UCVG-3000-OPEN-INPUT-X.
+
+           PERFORM  RUBN-3000-OPEN-INPUT
+               THRU RUBN-3000-OPEN-INPUT-X.
+
+           PERFORM  RUFN-3000-OPEN-INPUT
+               THRU RUFN-3000-OPEN-INPUT-X.
+
+           PERFORM  CWAR-3000-OPEN-INPUT
+               THRU CWAR-3000-OPEN-INPUT-X.
+
+           PERFORM  NBPL-3000-OPEN-OUTPUT
+               THRU NBPL-3000-OPEN-OUTPUT-X.
+
+       0100-OPEN-FILES-X.
+           EXIT.
+      /
+      *----------------
+       0200-INITIALIZE.
+      *----------------
+
+           MOVE ZERO                   TO WS-RUPOL-REC-READ.
+           MOVE ZERO                   TO WS-NBPL-REC-WRITTEN.
+
+       0200-INITIALIZE-X.
+           EXIT.
+      /
+      *-----------------------
+       1000-PROCESS-RUPOL.
+      *-----------------------
+
+           ADD  1                      TO WS-RUPOL-REC-READ.
+
+           PERFORM  2100-MATCH-UCLI
+               THRU 2100-MATCH-UCLI-X.
+
+           PERFORM  2200-MATCH-UCVG
+               THRU 2200-MATCH-UCVG-X.
+
+           PERFORM  2300-MATCH-RUBEN
+               THRU 2300-MATCH-RUBEN-X.
+
+           PERFORM  2400-MATCH-RUFND
+               THRU 2400-MATCH-RUFND-X.
+
+           PERFORM  2500-MATCH-RCWAE
+               THRU 2500-MATCH-RCWAE-X.
+
+           PERFORM  3000-BUILD-NBPL-REC
+               THRU 3000-BUILD-NBPL-REC-X.
+
+           PERFORM  NBPL-1000-WRITE
+               THRU NBPL-1000-WRITE-X.
+
+           ADD  1                      TO WS-NBPL-REC-WRITTEN.
+
+           PERFORM  RUPL-1000-READ
+               THRU RUPL-1000-READ-X.
+
+       1000-PROCESS-RUPOL-X.
+           EXIT.
+      /
+      *-----------------------
+       2100-MATCH-UCLI.
+      *-----------------------
+
+      * SKIP ANY UCLI ROWS LEFT OVER FROM AN APPLICATION THAT HAS NO
+      * MATCHING RUPOL ROW (SHOULD NOT NORMALLY OCCUR).
+
+           PERFORM  2110-UCLI-READ-AHEAD
+               THRU 2110-UCLI-READ-AHEAD-X
+               UNTIL WUCLI-SEQ-IO-EOF
+               OR    RUCLI-APP-ID NOT LESS THAN RUPOL-APP-ID.
+
+           MOVE ZERO                   TO WS-CLI-ROW-COUNT.
+           MOVE SPACES                 TO WS-PRIM-CLI-SUR-NM.
+           MOVE SPACES                 TO WS-PRIM-CLI-GIV-NM.
+
+           PERFORM  2120-UCLI-CONSUME-GROUP
+               THRU 2120-UCLI-CONSUME-GROUP-X
+               UNTIL WUCLI-SEQ-IO-EOF
+               OR    RUCLI-APP-ID NOT = RUPOL-APP-ID.
+
+       2100-MATCH-UCLI-X.
+           EXIT.
+      /
+      *-----------------------
+       2110-UCLI-READ-AHEAD.
+      *-----------------------
+
+           PERFORM  UCLI-1000-READ
+               THRU UCLI-1000-READ-X.
+
+       2110-UCLI-READ-AHEAD-X.
+           EXIT.
+      /
+      *-----------------------
+       2120-UCLI-CONSUME-GROUP.
+      *-----------------------
+
+           IF   WS-CLI-ROW-COUNT       = ZERO
+               MOVE RUCLI-CLI-SUR-NM       TO WS-PRIM-CLI-SUR-NM
+               MOVE RUCLI-CLI-GIV-NM       TO WS-PRIM-CLI-GIV-NM
+           END-IF.
+
+           ADD  1                      TO WS-CLI-ROW-COUNT.
+
+           PERFORM  UCLI-1000-READ
+               THRU UCLI-1000-READ-X.
+
+       2120-UCLI-CONSUME-GROUP-X.
+           EXIT.
+      /
+      *-----------------------
+       2200-MATCH-UCVG.
+      *-----------------------
+
+           PERFORM  2210-UCVG-READ-AHEAD
+               THRU 2210-UCVG-READ-AHEAD-X
+               UNTIL WUCVG-SEQ-IO-EOF
+               OR    RUCVG-APP-ID NOT LESS THAN RUPOL-APP-ID.
+
+           MOVE ZERO                   TO WS-CVG-ROW-COUNT.
+           MOVE ZERO                   TO WS-INIT-COV-AMT.
+           SET  WS-CVG-IS-FIRST        TO TRUE.
+
+           PERFORM  2220-UCVG-CONSUME-GROUP
+               THRU 2220-UCVG-CONSUME-GROUP-X
+               UNTIL WUCVG-SEQ-IO-EOF
+               OR    RUCVG-APP-ID NOT = RUPOL-APP-ID.
+
+       2200-MATCH-UCVG-X.
+           EXIT.
+      /
+      *-----------------------
+       2210-UCVG-READ-AHEAD.
+      *-----------------------
+
+           PERFORM  UCVG-1000-READ
+               THRU UCVG-1000-READ-X.
+
+       2210-UCVG-READ-AHEAD-X.
+           EXIT.
+      /
+      *-----------------------
+       2220-UCVG-CONSUME-GROUP.
+      *-----------------------
+
+           IF   WS-CVG-IS-FIRST
+               MOVE RUCVG-INIT-COV-AMT     TO WS-INIT-COV-AMT
+               MOVE 'N'                    TO WS-CVG-FIRST-SW
+           END-IF.
+
+           ADD  1                      TO WS-CVG-ROW-COUNT.
+
+           PERFORM  UCVG-1000-READ
+               THRU UCVG-1000-READ-X.
+
+       2220-UCVG-CONSUME-GROUP-X.
+           EXIT.
+      /
+      *-----------------------
+       2300-MATCH-RUBEN.
+      *-----------------------
+
+           PERFORM  2310-RUBEN-READ-AHEAD
+               THRU 2310-RUBEN-READ-AHEAD-X
+               UNTIL WRUBN-SEQ-IO-EOF
+               OR    RUBEN-APP-ID NOT LESS THAN RUPOL-APP-ID.
+
+           MOVE ZERO                   TO WS-BEN-ROW-COUNT.
+
+           PERFORM  2320-RUBEN-CONSUME-GROUP
+               THRU 2320-RUBEN-CONSUME-GROUP-X
+               UNTIL WRUBN-SEQ-IO-EOF
+               OR    RUBEN-APP-ID NOT = RUPOL-APP-ID.
+
+       2300-MATCH-RUBEN-X.
+           EXIT.
+      /
+      *-----------------------
+       2310-RUBEN-READ-AHEAD.
+      *-----------------------
+
+           PERFORM  RUBN-1000-READ
+               THRU RUBN-1000-READ-X.
+
+       2310-RUBEN-READ-AHEAD-X.
+           EXIT.
+      /
+      *-----------------------
+       2320-RUBEN-CONSUME-GROUP.
+      *-----------------------
+
+           ADD  1                      TO WS-BEN-ROW-COUNT.
+
+           PERFORM  RUBN-1000-READ
+               THRU RUBN-1000-READ-X.
+
+       2320-RUBEN-CONSUME-GROUP-X.
+           EXIT.
+      /
+      *-----------------------
+       2400-MATCH-RUFND.
+      *-----------------------
+
+           PERFORM  2410-RUFND-READ-AHEAD
+               THRU 2410-RUFND-READ-AHEAD-X
+               UNTIL WRUFN-SEQ-IO-EOF
+               OR    RUFND-APP-ID NOT LESS THAN RUPOL-APP-ID.
+
+           MOVE ZERO                   TO WS-FND-ROW-COUNT.
+
+           PERFORM  2420-RUFND-CONSUME-GROUP
+               THRU 2420-RUFND-CONSUME-GROUP-X
+               UNTIL WRUFN-SEQ-IO-EOF
+               OR    RUFND-APP-ID NOT = RUPOL-APP-ID.
+
+       2400-MATCH-RUFND-X.
+           EXIT.
+      /
+      *-----------------------
+       2410-RUFND-READ-AHEAD.
+      *-----------------------
+
+           PERFORM  RUFN-1000-READ
+               THRU RUFN-1000-READ-X.
+
+       2410-RUFND-READ-AHEAD-X.
+           EXIT.
+      /
+      *-----------------------
+       2420-RUFND-CONSUME-GROUP.
+      *-----------------------
+
+           ADD  1                      TO WS-FND-ROW-COUNT.
+
+           PERFORM  RUFN-1000-READ
+               THRU RUFN-1000-READ-X.
+
+       2420-RUFND-CONSUME-GROUP-X.
+           EXIT.
+      /
+      *-----------------------
+       2500-MATCH-RCWAE.
+      *-----------------------
+
+      * RCWAE IS SORTED CO-ID WITHIN APP-ID, NOT APP-ID ALONE, BUT
+      * THE UPLOAD JOBS THAT FEED THIS EXTRACT RUN ONE COMPANY AT A
+      * TIME SO CO-ID IS CONSTANT FOR THE LIFE OF THIS RUN AND THE
+      * APP-ID SEQUENCE WITHIN IT IS STILL ASCENDING.
+
+           PERFORM  2510-RCWAE-READ-AHEAD
+               THRU 2510-RCWAE-READ-AHEAD-X
+               UNTIL WCWAR-SEQ-IO-EOF
+               OR    RCWAE-APP-ID NOT LESS THAN RUPOL-APP-ID.
+
+           MOVE ZERO                   TO WS-CWA-ROW-COUNT.
+           MOVE ZERO                   TO WS-LAST-RECPT-AMT.
+           MOVE SPACES                 TO WS-LAST-RECPT-DT.
+
+           PERFORM  2520-RCWAE-CONSUME-GROUP
+               THRU 2520-RCWAE-CONSUME-GROUP-X
+               UNTIL WCWAR-SEQ-IO-EOF
+               OR    RCWAE-APP-ID NOT = RUPOL-APP-ID.
+
+       2500-MATCH-RCWAE-X.
+           EXIT.
+      /
+      *-----------------------
+       2510-RCWAE-READ-AHEAD.
+      *-----------------------
+
+           PERFORM  CWAR-1000-READ
+               THRU CWAR-1000-READ-X.
+
+       2510-RCWAE-READ-AHEAD-X.
+           EXIT.
+      /
+      *-----------------------
+       2520-RCWAE-CONSUME-GROUP.
+      *-----------------------
+
+      * THE MOST RECENT RECEIPT ON FILE WINS - SINCE THE ROWS FOR ONE
+      * APPLICATION ARE IN ASCENDING SEQ-NUM (UPLOAD) ORDER, THE LAST
+      * ONE READ IN THE GROUP IS THE MOST RECENT.
+
+           MOVE RCWAE-RECPT-AMT        TO WS-LAST-RECPT-AMT.
+           MOVE RCWAE-RECPT-DT         TO WS-LAST-RECPT-DT.
+
+           ADD  1                      TO WS-CWA-ROW-COUNT.
+
+           PERFORM  CWAR-1000-READ
+               THRU CWAR-1000-READ-X.
+
+       2520-RCWAE-CONSUME-GROUP-X.
+           EXIT.
+      /
+      *-----------------------
+       3000-BUILD-NBPL-REC.
+      *-----------------------
+
+           MOVE SPACES                     TO RNBPL-SEQ-REC-INFO.
+           MOVE WGLOB-PROCESS-DATE         TO RNBPL-EXTRACT-DT.
+           MOVE RUPOL-APP-ID               TO RNBPL-APP-ID.
+
+           MOVE RUPOL-POL-ID               TO RNBPL-POL-ID.
+           MOVE RUPOL-PLAN-ID              TO RNBPL-PLAN-ID.
+           MOVE RUPOL-BASE-CVG-CD          TO RNBPL-BASE-CVG-CD.
+           MOVE RUPOL-PYMT-AMT             TO RNBPL-PYMT-AMT.
+
+           MOVE WS-PRIM-CLI-SUR-NM         TO RNBPL-PRIM-CLI-SUR-NM.
+           MOVE WS-PRIM-CLI-GIV-NM         TO RNBPL-PRIM-CLI-GIV-NM.
+           MOVE WS-CLI-ROW-COUNT           TO RNBPL-CLI-CNT.
+
+           MOVE WS-INIT-COV-AMT            TO RNBPL-INIT-COV-AMT.
+           MOVE WS-CVG-ROW-COUNT           TO RNBPL-CVG-CNT.
+
+           MOVE WS-BEN-ROW-COUNT           TO RNBPL-BEN-CNT.
+
+           MOVE WS-FND-ROW-COUNT           TO RNBPL-FND-CNT.
+
+           MOVE WS-LAST-RECPT-AMT          TO RNBPL-LAST-RECPT-AMT.
+           MOVE WS-LAST-RECPT-DT           TO RNBPL-LAST-RECPT-DT.
+           MOVE WS-CWA-ROW-COUNT           TO RNBPL-RECPT-CNT.
+
+       3000-BUILD-NBPL-REC-X.
+           EXIT.
+      /
+      *------------------------
+       5000-PRINT-GRAND-TOTALS.
+      *------------------------
+
+      *MSG: TOTAL NUMBER OF RUPOL APPLICATIONS READ @1
+           MOVE 'AS94070001'           TO WGLOB-MSG-REF-INFO.
+           MOVE WS-RUPOL-REC-READ      TO WS-PIC-COUNTER.
+           MOVE WS-PIC-COUNTER         TO WGLOB-MSG-PARM (1).
+           PERFORM  0260-1000-GENERATE-MESSAGE
+               THRU 0260-1000-GENERATE-MESSAGE-X.
+
+      *MSG: TOTAL NUMBER OF PIPELINE EXTRACT RECORDS WRITTEN @1
+           MOVE 'AS94070002'           TO WGLOB-MSG-REF-INFO.
+           MOVE WS-NBPL-REC-WRITTEN    TO WS-PIC-COUNTER.
+           MOVE WS-PIC-COUNTER         TO WGLOB-MSG-PARM (1).
+           PERFORM  0260-1000-GENERATE-MESSAGE
+               THRU 0260-1000-GENERATE-MESSAGE-X.
+
+       5000-PRINT-GRAND-TOTALS-X.
+           EXIT.
+      /
+      *----------------
+       9999-CLOSE-FILES.
+      *----------------
+
+           PERFORM  RUPL-4000-CLOSE
+               THRU RUPL-4000-CLOSE-X.
+
+           PERFORM  UCLI-4000-CLOSE
+               THRU UCLI-4000-CLOSE-X.
+
+           PERFORM  UCVG-4000-CLOSE
+               THRU UCVG-4000-CLOSE-X.
+
+           PERFORM  RUBN-4000-CLOSE
+               THRU RUBN-4000-CLOSE-X.
+
+           PERFORM  RUFN-4000-CLOSE
+               THRU RUFN-4000-CLOSE-X.
+
+           PERFORM  CWAR-4000-CLOSE
+               THRU CWAR-4000-CLOSE-X.
+
+           PERFORM  NBPL-4000-CLOSE
+               THRU NBPL-4000-CLOSE-X.
+
+       9999-CLOSE-FILES-X.
+           EXIT.
+      /
+      *****************************************************************
+      * I/O PROCESSING COPYBOOKS                                      *
+      *****************************************************************
+       COPY ACPARUPL.
+       COPY ACPNRUPL.
+       COPY ACPORUPL.
+       COPY ACPLRUPL.
+
+       COPY ACPAUCLI.
+       COPY ACPNUCLI.
+       COPY ACPOUCLI.
+       COPY ACPLUCLI.
+
+       COPY ACPAUCVG.
+       COPY ACPNUCVG.
+       COPY ACPOUCVG.
+       COPY ACPLUCVG.
+
+       COPY ACPARUBN.
+       COPY ACPNRUBN.
+       COPY ACPORUBN.
+       COPY ACPLRUBN.
+
+       COPY ACPARUFN.
+       COPY ACPNRUFN.
+       COPY ACPORUFN.
+       COPY ACPLRUFN.
+
+       COPY ACPACWAR.
+       COPY ACPNCWAR.
+       COPY ACPOCWAR.
+       COPY ACPLCWAR.
+
+       COPY ACPANBPL.
+       COPY ACPNNBPL.
+       COPY ACPONBPL.
+      /
+      *****************************************************************
+      *  ERROR HANDLING ROUTINES                                      *
+      *****************************************************************
+       COPY XCPL0030.
+       COPY XCPL0260.
+
+      *****************************************************************
+      **                 END OF PROGRAM ASBM9407                     **
+      *****************************************************************
