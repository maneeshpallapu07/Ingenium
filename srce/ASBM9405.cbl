@@ -0,0 +1,425 @@
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+       PROGRAM-ID. ASBM9405.
+
+       COPY XCWWCRHT.
+
+      *****************************************************************
+      **  MEMBER :  ASBM9405                                         **
+      **  REMARKS:  RECONCILE CASH-WITH-APPLICATION RECEIPTS ON THE  **
+      **            RCWAE EXTRACT AGAINST THE APPLICATION UPLOAD     **
+      **            POLICY TABLE (RUPOL) AND FLAG ANY RECEIPT THAT   **
+      **            HAS NOT CONVERTED TO A POLICY WITHIN THE AGING   **
+      **            THRESHOLD BELOW.  A RECEIPT THAT WAS EXPLICITLY  **
+      **            REJECTED BY THE CWA CHANNEL (RCWAE-REJ-REASN-CD  **
+      **            POPULATED) IS FLAGGED AS SOON AS IT AGES PAST    **
+      **            THE THRESHOLD, AND THE FOLLOW-UP EXTRACT IS      **
+      **            SUBTOTALED BY RCWAE-CWA-CHNL-CD ON THE DAILY     **
+      **            AGING REPORT SO STALE REJECTS ARE NOT MISSED.    **
+      **  DOMAIN :  BC                                                **
+      **  CLASS  :  PD                                                **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+957010**  09AUG26  DEV    NEW PROGRAM                                **
+194393**  09AUG26  DEV    FLAG EXPLICIT CWA CHANNEL REJECTS AND       **
+194393**            SUBTOTAL THE AGING REPORT BY CWA-CHNL-CD          **
+      *****************************************************************
+
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      ***************
+       DATA DIVISION.
+      ***************
+
+       FILE SECTION.
+
+       WORKING-STORAGE SECTION.
+
+       COPY XCWWPGWS REPLACING '$VAR1' BY 'ASBM9405'.
+
+       COPY SQLCA.
+
+       01  WS-COUNTERS.
+           05  WS-CWAE-REC-READ             PIC 9(07)  VALUE ZEROS.
+           05  WS-CWAE-CNVR                 PIC 9(07)  VALUE ZEROS.
+           05  WS-CWAE-NOT-CNVR             PIC 9(07)  VALUE ZEROS.
+           05  WS-CWAE-CHNL-REJ             PIC 9(07)  VALUE ZEROS.
+           05  WS-CWRX-REC-WRITTEN          PIC 9(07)  VALUE ZEROS.
+           05  WS-PIC-COUNTER               PIC Z(06)9.
+
+      * SUBTOTAL TABLE FOR THE DAILY AGING REPORT - ONE ENTRY PER
+      * DISTINCT RCWAE-CWA-CHNL-CD SEEN AMONG THE FLAGGED RECEIPTS.
+
+       01  WS-CHNL-SUMM-WORK-AREA.
+           05  WS-CHNL-SUMM-CNT             PIC 9(02)  COMP
+                                             VALUE ZERO.
+           05  WS-CHNL-SUMM-TBL.
+               10  WS-CHNL-SUMM-ENTRY OCCURS 20 TIMES
+                                       INDEXED BY WS-CHNL-IDX.
+                   15  WS-CHNL-SUMM-CD       PIC X(01).
+                   15  WS-CHNL-SUMM-TOT      PIC 9(05)  COMP.
+           05  WS-CHNL-FOUND-SW              PIC X(01).
+               88  WS-CHNL-FOUND                 VALUE 'Y'.
+               88  WS-CHNL-NOT-FOUND             VALUE 'N'.
+
+      * A RECEIPT ONLY GETS FLAGGED ONCE IT HAS BEEN OUTSTANDING (NO
+      * MATCHING CONVERTED POLICY) LONGER THAN THIS MANY DAYS - A
+      * RECENT UPLOAD SIMPLY HASN'T HAD TIME TO CONVERT YET.
+
+       01  WS-PGM-WORK-AREA.
+           05  WS-AGING-THRESHOLD-DAYS      PIC 9(05)  VALUE 30.
+           05  WS-FAIL-TYP-CD               PIC X(01).
+           05  WS-DAYS-OUTSTANDING          PIC S9(05).
+           05  WS-TODAY-CCYYMMDD-GRP.
+               10  WS-TODAY-CCYY            PIC 9(04).
+               10  WS-TODAY-MM              PIC 9(02).
+               10  WS-TODAY-DD              PIC 9(02).
+           05  WS-TODAY-CCYYMMDD            REDEFINES
+               WS-TODAY-CCYYMMDD-GRP        PIC 9(08).
+           05  WS-RECPT-DT-CCYYMMDD-GRP.
+               10  WS-RECPT-DT-CCYY         PIC 9(04).
+               10  WS-RECPT-DT-MM           PIC 9(02).
+               10  WS-RECPT-DT-DD           PIC 9(02).
+           05  WS-RECPT-DT-CCYYMMDD         REDEFINES
+               WS-RECPT-DT-CCYYMMDD-GRP     PIC 9(08).
+
+      /
+       COPY XCWTFCMD.
+      /
+       COPY ACSWCWAR.
+       COPY ACSWCWRX.
+       COPY ACSRCWRX.
+       COPY ACFWUPOL.
+      /
+      *****************************************************************
+      * INPUT PARAMETER INFORMATION                                   *
+      *****************************************************************
+
+       01  WGLOB-GLOBAL-AREA.
+       COPY XCWWGLOB.
+
+       COPY ACFRCWAE.
+       COPY ACFRUPOL.
+      /
+       PROCEDURE DIVISION.
+
+      *--------------
+       0000-MAINLINE.
+      *--------------
+
+           PERFORM  0100-OPEN-FILES
+               THRU 0100-OPEN-FILES-X.
+
+           PERFORM  0200-INITIALIZE
+               THRU 0200-INITIALIZE-X.
+
+           PERFORM  CWAR-1000-READ
+               THRU CWAR-1000-READ-X.
+
+           PERFORM  1000-PROCESS-CWAE
+               THRU 1000-PROCESS-CWAE-X
+               UNTIL WCWAR-SEQ-IO-EOF.
+
+           PERFORM  5000-PRINT-GRAND-TOTALS
+               THRU 5000-PRINT-GRAND-TOTALS-X.
+
+           PERFORM  9999-CLOSE-FILES
+               THRU 9999-CLOSE-FILES-X.
+
+           STOP RUN.
+
+       0000-MAINLINE-X.
+           EXIT.
+      /
+      *----------------
+       0100-OPEN-FILES.
+      *----------------
+
+           PERFORM  CWAR-3000-OPEN-INPUT
+               THRU CWAR-3000-OPEN-INPUT-X.
+
+           PERFORM  CWRX-3000-OPEN-OUTPUT
+               THRU CWRX-3000-OPEN-OUTPUT-X.
+
+       0100-OPEN-FILES-X.
+           EXIT.
+      /
+      *----------------
+       0200-INITIALIZE.
+      *----------------
+
+           MOVE ZERO                   TO WS-CWAE-REC-READ.
+           MOVE ZERO                   TO WS-CWAE-CNVR.
+           MOVE ZERO                   TO WS-CWAE-NOT-CNVR.
+           MOVE ZERO                   TO WS-CWAE-CHNL-REJ.
+           MOVE ZERO                   TO WS-CWRX-REC-WRITTEN.
+           MOVE ZERO                   TO WS-CHNL-SUMM-CNT.
+
+       0200-INITIALIZE-X.
+           EXIT.
+      /
+      *--------------------
+       1000-PROCESS-CWAE.
+      *--------------------
+
+           ADD  1                      TO WS-CWAE-REC-READ.
+
+           PERFORM  2000-CHECK-CONVERTED-POLICY
+               THRU 2000-CHECK-CONVERTED-POLICY-X.
+
+           PERFORM  CWAR-1000-READ
+               THRU CWAR-1000-READ-X.
+
+       1000-PROCESS-CWAE-X.
+           EXIT.
+      /
+      *------------------------------
+       2000-CHECK-CONVERTED-POLICY.
+      *------------------------------
+
+           MOVE RCWAE-APP-ID           TO WUPOL-APP-ID.
+           PERFORM  UPOL-1000-READ
+               THRU UPOL-1000-READ-X.
+
+           EVALUATE TRUE
+
+               WHEN WUPOL-IO-OK
+               AND  RUPOL-POL-ID NOT = SPACES
+               AND  RUPOL-POL-ID NOT = LOW-VALUES
+                    ADD  1               TO WS-CWAE-CNVR
+
+               WHEN RCWAE-REJ-REASN-CD NOT = SPACES
+               AND  RCWAE-REJ-REASN-CD NOT = LOW-VALUES
+                    ADD  1               TO WS-CWAE-NOT-CNVR
+                    ADD  1               TO WS-CWAE-CHNL-REJ
+                    MOVE '3'             TO WS-FAIL-TYP-CD
+                    PERFORM  2100-CHECK-AGING-AND-FLAG
+                        THRU 2100-CHECK-AGING-AND-FLAG-X
+
+               WHEN WUPOL-IO-NOT-FOUND
+                    ADD  1               TO WS-CWAE-NOT-CNVR
+                    MOVE '1'             TO WS-FAIL-TYP-CD
+                    PERFORM  2100-CHECK-AGING-AND-FLAG
+                        THRU 2100-CHECK-AGING-AND-FLAG-X
+
+               WHEN OTHER
+                    ADD  1               TO WS-CWAE-NOT-CNVR
+                    MOVE '2'             TO WS-FAIL-TYP-CD
+                    PERFORM  2100-CHECK-AGING-AND-FLAG
+                        THRU 2100-CHECK-AGING-AND-FLAG-X
+
+           END-EVALUATE.
+
+       2000-CHECK-CONVERTED-POLICY-X.
+           EXIT.
+      /
+      *------------------------------
+       2100-CHECK-AGING-AND-FLAG.
+      *------------------------------
+
+           PERFORM  2150-COMPUTE-DAYS-OUTSTANDING
+               THRU 2150-COMPUTE-DAYS-OUTSTANDING-X.
+
+           IF  WS-DAYS-OUTSTANDING > WS-AGING-THRESHOLD-DAYS
+               PERFORM  3200-WRITE-CWRX-REC
+                   THRU 3200-WRITE-CWRX-REC-X
+           END-IF.
+
+       2100-CHECK-AGING-AND-FLAG-X.
+           EXIT.
+      /
+      *----------------------------------
+       2150-COMPUTE-DAYS-OUTSTANDING.
+      *----------------------------------
+
+           ACCEPT  WS-TODAY-CCYYMMDD   FROM DATE YYYYMMDD.
+
+           MOVE RCWAE-RECPT-DT (1:4)   TO WS-RECPT-DT-CCYY.
+           MOVE RCWAE-RECPT-DT (6:2)   TO WS-RECPT-DT-MM.
+           MOVE RCWAE-RECPT-DT (9:2)   TO WS-RECPT-DT-DD.
+
+           COMPUTE WS-DAYS-OUTSTANDING =
+               FUNCTION INTEGER-OF-DATE (WS-TODAY-CCYYMMDD)
+             - FUNCTION INTEGER-OF-DATE (WS-RECPT-DT-CCYYMMDD).
+
+       2150-COMPUTE-DAYS-OUTSTANDING-X.
+           EXIT.
+      /
+      *-----------------------
+       3200-WRITE-CWRX-REC.
+      *-----------------------
+
+           MOVE SPACES                     TO RCWRX-SEQ-REC-INFO.
+           MOVE RCWAE-APP-ID               TO RCWRX-APP-ID.
+           MOVE RCWAE-RECPT-NUM            TO RCWRX-RECPT-NUM.
+           MOVE RCWAE-RECPT-AMT            TO RCWRX-RECPT-AMT.
+           MOVE RCWAE-RECPT-DT             TO RCWRX-RECPT-DT.
+           MOVE WS-FAIL-TYP-CD             TO RCWRX-FAIL-TYP-CD.
+           MOVE WS-DAYS-OUTSTANDING         TO RCWRX-DAYS-OUTSTANDING.
+           MOVE WGLOB-PROCESS-DATE         TO RCWRX-DETECT-DT.
+           SET  RCWRX-NOT-CLEARED          TO TRUE.
+           MOVE SPACES                     TO RCWRX-CLEARED-USER-ID.
+           MOVE SPACES                     TO RCWRX-CLEARED-DT.
+           MOVE RCWAE-CWA-CHNL-CD          TO RCWRX-CWA-CHNL-CD.
+
+           PERFORM  CWRX-1000-WRITE
+               THRU CWRX-1000-WRITE-X.
+
+           ADD  1                          TO WS-CWRX-REC-WRITTEN.
+
+           PERFORM  8010-ACCUM-CHNL-TOTAL
+               THRU 8010-ACCUM-CHNL-TOTAL-X.
+
+       3200-WRITE-CWRX-REC-X.
+           EXIT.
+      /
+      *---------------------------
+       8010-ACCUM-CHNL-TOTAL.
+      *---------------------------
+      *
+      * SEARCH THE SUBTOTAL TABLE FOR THIS RECEIPT'S CHANNEL CODE
+      * AND EITHER BUMP THE EXISTING ENTRY OR ADD A NEW ONE.
+      *
+           SET  WS-CHNL-NOT-FOUND          TO TRUE.
+
+           PERFORM  8020-FIND-CHNL-ENTRY
+               THRU 8020-FIND-CHNL-ENTRY-X
+               VARYING WS-CHNL-IDX FROM 1 BY 1
+               UNTIL WS-CHNL-IDX > WS-CHNL-SUMM-CNT
+               OR     WS-CHNL-FOUND.
+
+           IF  WS-CHNL-FOUND
+               ADD  1                  TO WS-CHNL-SUMM-TOT (WS-CHNL-IDX)
+           ELSE
+               IF  WS-CHNL-SUMM-CNT < 20
+                   ADD  1                       TO WS-CHNL-SUMM-CNT
+                   SET  WS-CHNL-IDX             TO WS-CHNL-SUMM-CNT
+                   MOVE RCWAE-CWA-CHNL-CD       TO
+                       WS-CHNL-SUMM-CD (WS-CHNL-IDX)
+                   MOVE 1                       TO
+                       WS-CHNL-SUMM-TOT (WS-CHNL-IDX)
+               END-IF
+           END-IF.
+
+       8010-ACCUM-CHNL-TOTAL-X.
+           EXIT.
+      /
+      *---------------------------
+       8020-FIND-CHNL-ENTRY.
+      *---------------------------
+
+           IF  WS-CHNL-SUMM-CD (WS-CHNL-IDX) = RCWAE-CWA-CHNL-CD
+               SET  WS-CHNL-FOUND           TO TRUE
+           END-IF.
+
+       8020-FIND-CHNL-ENTRY-X.
+           EXIT.
+      /
+      *------------------------
+       5000-PRINT-GRAND-TOTALS.
+      *------------------------
+
+      *MSG: TOTAL NUMBER OF CWA RECEIPT EXTRACT ROWS READ @1
+           MOVE 'AS94050001'           TO WGLOB-MSG-REF-INFO.
+           MOVE WS-CWAE-REC-READ       TO WS-PIC-COUNTER.
+           MOVE WS-PIC-COUNTER         TO WGLOB-MSG-PARM (1).
+           PERFORM  0260-1000-GENERATE-MESSAGE
+               THRU 0260-1000-GENERATE-MESSAGE-X.
+
+      *MSG: TOTAL NUMBER OF RECEIPTS TIED TO A CONVERTED POLICY @1
+           MOVE 'AS94050002'           TO WGLOB-MSG-REF-INFO.
+           MOVE WS-CWAE-CNVR           TO WS-PIC-COUNTER.
+           MOVE WS-PIC-COUNTER         TO WGLOB-MSG-PARM (1).
+           PERFORM  0260-1000-GENERATE-MESSAGE
+               THRU 0260-1000-GENERATE-MESSAGE-X.
+
+      *MSG: TOTAL NUMBER OF RECEIPTS WITH NO CONVERTED POLICY @1
+           MOVE 'AS94050003'           TO WGLOB-MSG-REF-INFO.
+           MOVE WS-CWAE-NOT-CNVR       TO WS-PIC-COUNTER.
+           MOVE WS-PIC-COUNTER         TO WGLOB-MSG-PARM (1).
+           PERFORM  0260-1000-GENERATE-MESSAGE
+               THRU 0260-1000-GENERATE-MESSAGE-X.
+
+      *MSG: TOTAL NUMBER OF EXCEPTION RECORDS WRITTEN TO CWRX @1
+           MOVE 'AS94050004'           TO WGLOB-MSG-REF-INFO.
+           MOVE WS-CWRX-REC-WRITTEN    TO WS-PIC-COUNTER.
+           MOVE WS-PIC-COUNTER         TO WGLOB-MSG-PARM (1).
+           PERFORM  0260-1000-GENERATE-MESSAGE
+               THRU 0260-1000-GENERATE-MESSAGE-X.
+
+      *MSG: TOTAL NUMBER OF EXPLICIT CWA CHANNEL REJECTS AGED PAST
+      *     THE THRESHOLD @1
+           MOVE 'AS94050005'           TO WGLOB-MSG-REF-INFO.
+           MOVE WS-CWAE-CHNL-REJ       TO WS-PIC-COUNTER.
+           MOVE WS-PIC-COUNTER         TO WGLOB-MSG-PARM (1).
+           PERFORM  0260-1000-GENERATE-MESSAGE
+               THRU 0260-1000-GENERATE-MESSAGE-X.
+
+           PERFORM  5100-PRINT-CHNL-SUBTOTAL
+               THRU 5100-PRINT-CHNL-SUBTOTAL-X
+               VARYING WS-CHNL-IDX FROM 1 BY 1
+               UNTIL WS-CHNL-IDX > WS-CHNL-SUMM-CNT.
+
+       5000-PRINT-GRAND-TOTALS-X.
+           EXIT.
+      /
+      *---------------------------
+       5100-PRINT-CHNL-SUBTOTAL.
+      *---------------------------
+
+      *MSG: FOLLOW-UP EXTRACT COUNT FOR CWA CHANNEL @1 IS @2
+           MOVE 'AS94050006'                    TO WGLOB-MSG-REF-INFO.
+           MOVE WS-CHNL-SUMM-CD (WS-CHNL-IDX)    TO WGLOB-MSG-PARM (1).
+           MOVE WS-CHNL-SUMM-TOT (WS-CHNL-IDX)   TO WS-PIC-COUNTER.
+           MOVE WS-PIC-COUNTER                   TO WGLOB-MSG-PARM (2).
+           PERFORM  0260-1000-GENERATE-MESSAGE
+               THRU 0260-1000-GENERATE-MESSAGE-X.
+
+       5100-PRINT-CHNL-SUBTOTAL-X.
+           EXIT.
+      /
+      *----------------
+       9999-CLOSE-FILES.
+      *----------------
+
+           PERFORM  CWAR-4000-CLOSE
+               THRU CWAR-4000-CLOSE-X.
+
+           PERFORM  CWRX-4000-CLOSE
+               THRU CWRX-4000-CLOSE-X.
+
+       9999-CLOSE-FILES-X.
+           EXIT.
+      /
+      *****************************************************************
+      * I/O PROCESSING COPYBOOKS                                      *
+      *****************************************************************
+       COPY ACPACWAR.
+       COPY ACPNCWAR.
+       COPY ACPOCWAR.
+       COPY ACPLCWAR.
+
+       COPY ACPACWRX.
+       COPY ACPNCWRX.
+       COPY ACPOCWRX.
+       COPY ACPLCWRX.
+
+       COPY ACPNUPOL.
+      /
+      *****************************************************************
+      *  ERROR HANDLING ROUTINES                                      *
+      *****************************************************************
+       COPY XCPL0030.
+       COPY XCPL0260.
+
+      *****************************************************************
+      **                 END OF PROGRAM ASBM9405                     **
+      *****************************************************************
