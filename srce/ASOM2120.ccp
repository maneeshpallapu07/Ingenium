@@ -0,0 +1,463 @@
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+
+       PROGRAM-ID. ASOM2120.
+
+       COPY XCWWCRHT.
+
+      *****************************************************************
+      **  MEMBER :  ASOM2120                                         **
+      **  REMARKS:  PROCESS DRIVER FOR THE ARM 2 NON FACE CLIENT      **
+      **            UNMATCHED REVIEW TRANSACTION CLUM.                **
+      **                                                             **
+      **  DOMAIN :  SY                                               **
+      **  CLASS  :  PD                                               **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+211518**  09AUG26  DEV    CREATED SO AN OPS REVIEWER CAN WORK THE     **
+211518**                  UNMATCHED-CLIENT QUEUE ONE ROW AT A TIME,   **
+211518**                  EITHER CONFIRMING A MATCH AGAINST AN        **
+211518**                  EXISTING CLIENT ID OR APPROVING THE ROW AS  **
+211518**                  A NEW CLIENT, INSTEAD OF LEAVING IT A DEAD  **
+211518**                  END IN THE SCLUM EXTRACT TABLE              **
+      *****************************************************************
+
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+
+      ***************
+       DATA DIVISION.
+      ***************
+
+       WORKING-STORAGE SECTION.
+
+       COPY XCWWPGWS REPLACING '$VAR1' BY 'ASOM2120'.
+
+       COPY SQLCA.
+
+       01  WS-PGM-WORK-AREA.
+           05  WS-EDIT-CHECKS.
+               10  WS-BUS-FCN-ID              PIC X(04).
+                   88  WS-BUS-FCN-VALID       VALUE '2120' '2121'
+                                                    '2122'.
+                   88  WS-BUS-FCN-RETRIEVE    VALUE '2120'.
+                   88  WS-BUS-FCN-CONFIRM     VALUE '2121'.
+                   88  WS-BUS-FCN-APPROVE     VALUE '2122'.
+
+           05  WS-VALIDATE-FAIL-SW            PIC X(01).
+               88  WS-VALIDATE-FAILED         VALUE 'Y'.
+               88  WS-VALIDATE-FAILED-NOT     VALUE 'N'.
+
+      *
+      *****************************************************************
+      *  I/O COPYBOOKS                                                *
+      *****************************************************************
+       COPY ACFWCLUM.
+      *
+       COPY ACFRCLUM.
+      *
+      *****************************************************************
+      *  CALLED MODULE PARAMETER INFORMATION                          *
+      *****************************************************************
+      *
+      *****************
+       LINKAGE SECTION.
+      *****************
+
+       01 WGLOB-GLOBAL-AREA.
+       COPY XCWWGLOB.
+       COPY ACWM2120.
+      *
+       PROCEDURE DIVISION USING WGLOB-GLOBAL-AREA
+                                MIR-PARM-AREA.
+
+      *--------------
+       0000-MAINLINE.
+      *--------------
+
+           PERFORM  ABND-1000-HANDLE-ABEND
+               THRU ABND-1000-HANDLE-ABEND-X.
+
+           PERFORM  INIT-1000-INITIALIZE
+               THRU INIT-1000-INITIALIZE-X.
+
+           PERFORM  2000-PROCESS-REQUEST
+               THRU 2000-PROCESS-REQUEST-X.
+
+           PERFORM  EXIT-1000-FINALIZE
+               THRU EXIT-1000-FINALIZE-X.
+
+       0000-MAINLINE-X.
+           GOBACK.
+      *
+      *--------------------------
+       2000-PROCESS-REQUEST.
+      *--------------------------
+
+           MOVE MIR-BUS-FCN-ID        TO WS-BUS-FCN-ID.
+
+           PERFORM  9300-SETUP-MSIN-REFERENCE
+               THRU 9300-SETUP-MSIN-REFERENCE-X.
+
+      *
+      * PROCESS SCREEN FUNCTIONS
+      *
+
+           EVALUATE TRUE
+
+               WHEN WS-BUS-FCN-RETRIEVE
+                    PERFORM  3000-RETRIEVE-NEXT
+                        THRU 3000-RETRIEVE-NEXT-X
+
+               WHEN WS-BUS-FCN-CONFIRM
+                    PERFORM  4000-CONFIRM-MATCH
+                        THRU 4000-CONFIRM-MATCH-X
+
+               WHEN WS-BUS-FCN-APPROVE
+                    PERFORM  5000-APPROVE-NEW
+                        THRU 5000-APPROVE-NEW-X
+
+           END-EVALUATE.
+
+       2000-PROCESS-REQUEST-X.
+           EXIT.
+      *
+      *----------------------
+       3000-RETRIEVE-NEXT.
+      *----------------------
+
+      *
+      * RETRIEVE THE NEXT UNRESOLVED CLUM ROW IN KEY SEQUENCE,
+      * STARTING JUST AFTER WHATEVER ROW WAS LAST DISPLAYED.
+      *
+
+           PERFORM  9100-BLANK-DATA-FIELDS
+               THRU 9100-BLANK-DATA-FIELDS-X.
+
+           MOVE MIR-CLUM-CO-ID            TO WCLUM-CO-ID.
+           MOVE MIR-CLUM-CO-ID            TO WCLUM-ENDBR-CO-ID.
+           MOVE MIR-CLUM-SEQ-FILE-PGM-ID  TO WCLUM-SEQ-FILE-PGM-ID.
+           MOVE MIR-CLUM-SEQ-FILE-PGM-ID  TO
+                WCLUM-ENDBR-SEQ-FILE-PGM-ID.
+           MOVE MIR-CLUM-SEQ-FILE-OUTPT-NM TO
+                WCLUM-SEQ-FILE-OUTPT-NM.
+           MOVE MIR-CLUM-SEQ-FILE-OUTPT-NM TO
+                WCLUM-ENDBR-SEQ-FILE-OUTPT-NM.
+           MOVE MIR-CLUM-SEQ-FILE-INSTC-ID TO
+                WCLUM-SEQ-FILE-INSTC-ID.
+           MOVE MIR-CLUM-SEQ-FILE-INSTC-ID TO
+                WCLUM-ENDBR-SEQ-FILE-INSTC-ID.
+
+           PERFORM  CLUM-1000-BROWSE
+               THRU CLUM-1000-BROWSE-X.
+
+           IF  WCLUM-IO-EOF
+               MOVE 'XS00000034'          TO WGLOB-MSG-REF-INFO
+               PERFORM  0260-1000-GENERATE-MESSAGE
+                   THRU 0260-1000-GENERATE-MESSAGE-X
+               GO TO 3000-RETRIEVE-NEXT-X
+           END-IF.
+
+           PERFORM  CLUM-2000-READ-NEXT
+               THRU CLUM-2000-READ-NEXT-X.
+
+           IF  WCLUM-IO-EOF
+               MOVE 'XS00000034'          TO WGLOB-MSG-REF-INFO
+               PERFORM  0260-1000-GENERATE-MESSAGE
+                   THRU 0260-1000-GENERATE-MESSAGE-X
+           ELSE
+               PERFORM  9200-MOVE-RECORD-TO-SCREEN
+                   THRU 9200-MOVE-RECORD-TO-SCREEN-X
+           END-IF.
+
+           PERFORM  CLUM-3000-END-BROWSE
+               THRU CLUM-3000-END-BROWSE-X.
+
+       3000-RETRIEVE-NEXT-X.
+           EXIT.
+      *
+      *----------------------
+       4000-CONFIRM-MATCH.
+      *----------------------
+
+      *
+      * CONFIRM-MATCH PROCESSING:  THE REVIEWER HAS KEYED AN EXISTING
+      * CLIENT ID THAT THE UNMATCHED ROW ACTUALLY BELONGS TO.
+      *
+
+           PERFORM  7000-VALIDATE-CONTROL-FIELDS
+               THRU 7000-VALIDATE-CONTROL-FIELDS-X.
+
+           IF  WS-VALIDATE-FAILED
+               GO TO 4000-CONFIRM-MATCH-X
+           END-IF.
+
+           IF  MIR-CLUM-MATCHED-CLI-ID = SPACES
+               MOVE 'AS21200001'          TO WGLOB-MSG-REF-INFO
+               PERFORM  0260-1000-GENERATE-MESSAGE
+                   THRU 0260-1000-GENERATE-MESSAGE-X
+               GO TO 4000-CONFIRM-MATCH-X
+           END-IF.
+
+           PERFORM  7100-BUILD-CLUM-KEY
+               THRU 7100-BUILD-CLUM-KEY-X.
+
+           PERFORM  CLUM-1000-READ-FOR-UPDATE
+               THRU CLUM-1000-READ-FOR-UPDATE-X.
+
+           IF  WCLUM-IO-NOT-FOUND
+               MOVE 'XS00000001'          TO WGLOB-MSG-REF-INFO
+               PERFORM  0260-1000-GENERATE-MESSAGE
+                   THRU 0260-1000-GENERATE-MESSAGE-X
+               GO TO 4000-CONFIRM-MATCH-X
+           END-IF.
+
+           SET  RCLUM-CONFIRMED-MATCH        TO TRUE.
+           MOVE MIR-CLUM-MATCHED-CLI-ID      TO RCLUM-MATCHED-CLI-ID.
+           MOVE WGLOB-USER-ID                TO RCLUM-RESOLVD-USER-ID.
+           MOVE WGLOB-PROCESS-DATE           TO RCLUM-RESOLVD-DT.
+
+           PERFORM  CLUM-2000-REWRITE
+               THRU CLUM-2000-REWRITE-X.
+
+           PERFORM  CLUM-4000-CLOSE-UPDATE-CUR
+               THRU CLUM-4000-CLOSE-UPDATE-CUR-X.
+
+           MOVE 'XS00000008'              TO WGLOB-MSG-REF-INFO.
+           PERFORM  0260-1000-GENERATE-MESSAGE
+               THRU 0260-1000-GENERATE-MESSAGE-X.
+
+       4000-CONFIRM-MATCH-X.
+           EXIT.
+      *
+      *----------------------
+       5000-APPROVE-NEW.
+      *----------------------
+
+      *
+      * APPROVE-NEW PROCESSING:  THE REVIEWER HAS DECIDED THE ROW IS
+      * A NEW CLIENT RATHER THAN A MATCH AGAINST AN EXISTING ONE.
+      *
+
+           PERFORM  7000-VALIDATE-CONTROL-FIELDS
+               THRU 7000-VALIDATE-CONTROL-FIELDS-X.
+
+           IF  WS-VALIDATE-FAILED
+               GO TO 5000-APPROVE-NEW-X
+           END-IF.
+
+           PERFORM  7100-BUILD-CLUM-KEY
+               THRU 7100-BUILD-CLUM-KEY-X.
+
+           PERFORM  CLUM-1000-READ-FOR-UPDATE
+               THRU CLUM-1000-READ-FOR-UPDATE-X.
+
+           IF  WCLUM-IO-NOT-FOUND
+               MOVE 'XS00000001'          TO WGLOB-MSG-REF-INFO
+               PERFORM  0260-1000-GENERATE-MESSAGE
+                   THRU 0260-1000-GENERATE-MESSAGE-X
+               GO TO 5000-APPROVE-NEW-X
+           END-IF.
+
+           SET  RCLUM-APPROVED-NEW           TO TRUE.
+           MOVE SPACES                       TO RCLUM-MATCHED-CLI-ID.
+           MOVE WGLOB-USER-ID                TO RCLUM-RESOLVD-USER-ID.
+           MOVE WGLOB-PROCESS-DATE           TO RCLUM-RESOLVD-DT.
+
+           PERFORM  CLUM-2000-REWRITE
+               THRU CLUM-2000-REWRITE-X.
+
+           PERFORM  CLUM-4000-CLOSE-UPDATE-CUR
+               THRU CLUM-4000-CLOSE-UPDATE-CUR-X.
+
+           MOVE 'XS00000008'              TO WGLOB-MSG-REF-INFO.
+           PERFORM  0260-1000-GENERATE-MESSAGE
+               THRU 0260-1000-GENERATE-MESSAGE-X.
+
+       5000-APPROVE-NEW-X.
+           EXIT.
+      *
+      *-----------------------------
+       7000-VALIDATE-CONTROL-FIELDS.
+      *-----------------------------
+
+           SET WS-VALIDATE-FAILED-NOT       TO TRUE.
+
+           IF  MIR-CLUM-CO-ID = SPACES
+           OR  MIR-CLUM-SEQ-FILE-PGM-ID = SPACES
+           OR  MIR-CLUM-SEQ-FILE-OUTPT-NM = SPACES
+           OR  MIR-CLUM-SEQ-FILE-TS = SPACES
+               MOVE 'AS21200002'      TO WGLOB-MSG-REF-INFO
+               PERFORM  0260-1000-GENERATE-MESSAGE
+                   THRU 0260-1000-GENERATE-MESSAGE-X
+               SET WS-VALIDATE-FAILED       TO TRUE
+           END-IF.
+
+       7000-VALIDATE-CONTROL-FIELDS-X.
+           EXIT.
+      *
+      *--------------------
+       7100-BUILD-CLUM-KEY.
+      *--------------------
+
+           MOVE MIR-CLUM-CO-ID            TO WCLUM-CO-ID.
+           MOVE MIR-CLUM-SEQ-FILE-PGM-ID  TO WCLUM-SEQ-FILE-PGM-ID.
+           MOVE MIR-CLUM-SEQ-FILE-OUTPT-NM
+                                           TO WCLUM-SEQ-FILE-OUTPT-NM.
+           MOVE MIR-CLUM-SEQ-FILE-INSTC-ID
+                                           TO WCLUM-SEQ-FILE-INSTC-ID.
+           MOVE MIR-CLUM-SEQ-FILE-TS      TO WCLUM-SEQ-FILE-TS.
+
+       7100-BUILD-CLUM-KEY-X.
+           EXIT.
+      *
+      *-----------------------
+       9100-BLANK-DATA-FIELDS.
+      *-----------------------
+
+           MOVE SPACES               TO MIR-CLUM-SEQ-FILE-PGM-ID.
+           MOVE SPACES               TO MIR-CLUM-SEQ-FILE-OUTPT-NM.
+           MOVE ZERO                 TO MIR-CLUM-SEQ-FILE-INSTC-ID.
+           MOVE SPACES               TO MIR-CLUM-SEQ-FILE-TS.
+           MOVE SPACES               TO MIR-CLUM-SEQ-FILE-REC-INFO-TXT.
+           MOVE SPACES               TO MIR-CLUM-MATCHED-CLI-ID.
+           MOVE SPACES               TO MIR-CLUM-RESOLVD-USER-ID.
+           MOVE SPACES               TO MIR-CLUM-RESOLVD-DT.
+
+       9100-BLANK-DATA-FIELDS-X.
+           EXIT.
+      *
+      *---------------------------
+       9200-MOVE-RECORD-TO-SCREEN.
+      *---------------------------
+
+           MOVE RCLUM-SEQ-FILE-PGM-ID     TO MIR-CLUM-SEQ-FILE-PGM-ID.
+           MOVE RCLUM-SEQ-FILE-OUTPT-NM   TO MIR-CLUM-SEQ-FILE-OUTPT-NM.
+           MOVE RCLUM-SEQ-FILE-INSTC-ID   TO MIR-CLUM-SEQ-FILE-INSTC-ID.
+           MOVE RCLUM-SEQ-FILE-TS         TO MIR-CLUM-SEQ-FILE-TS.
+           MOVE RCLUM-SEQ-FILE-REC-INFO-TXT TO
+                MIR-CLUM-SEQ-FILE-REC-INFO-TXT.
+
+       9200-MOVE-RECORD-TO-SCREEN-X.
+           EXIT.
+      *
+      *--------------------------
+       9300-SETUP-MSIN-REFERENCE.
+      *--------------------------
+
+           MOVE SPACES                TO WGLOB-MSIN-REFERENCE.
+           MOVE WGLOB-COMPANY-CODE    TO WGLOB-REF-COMPANY-CODE.
+
+       9300-SETUP-MSIN-REFERENCE-X.
+           EXIT.
+      *
+      *-------------------------
+       7200-CALL-CLUM-IO.
+      *-------------------------
+
+           MOVE WGLOB-PREV-PGM-ID     TO WPGWS-PREV-PGM-ID.
+           MOVE WPGWS-CRNT-PGM-ID     TO WGLOB-PREV-PGM-ID.
+
+           MOVE 'ASIACLUM'             TO WPGWS-CALL-PGM-ID.
+           MOVE WPGWS-CALL-PGM-ID     TO WGLOB-CRNT-PGM-ID.
+
+           CALL WPGWS-CALL-PGM-ID USING SQLCA
+                                        WCLUM-IO-WORK-AREA
+                                        RCLUM-REC-INFO.
+
+           MOVE WPGWS-CRNT-PGM-ID     TO WGLOB-CRNT-PGM-ID.
+           MOVE WPGWS-PREV-PGM-ID     TO WGLOB-PREV-PGM-ID.
+
+       7200-CALL-CLUM-IO-X.
+           EXIT.
+      *
+      *-------------------
+       CLUM-1000-BROWSE.
+      *-------------------
+
+           SET  WCLUM-RQST-BROWSE     TO TRUE.
+           PERFORM  7200-CALL-CLUM-IO
+               THRU 7200-CALL-CLUM-IO-X.
+
+       CLUM-1000-BROWSE-X.
+           EXIT.
+      *
+      *-------------------
+       CLUM-2000-READ-NEXT.
+      *-------------------
+
+           SET  WCLUM-RQST-FETCH-NEXT TO TRUE.
+           PERFORM  7200-CALL-CLUM-IO
+               THRU 7200-CALL-CLUM-IO-X.
+
+       CLUM-2000-READ-NEXT-X.
+           EXIT.
+      *
+      *-------------------
+       CLUM-3000-END-BROWSE.
+      *-------------------
+
+           SET  WCLUM-RQST-CLOSE-BROWSE-CUR
+                                       TO TRUE.
+           PERFORM  7200-CALL-CLUM-IO
+               THRU 7200-CALL-CLUM-IO-X.
+
+       CLUM-3000-END-BROWSE-X.
+           EXIT.
+      *
+      *-------------------
+       CLUM-1000-READ-FOR-UPDATE.
+      *-------------------
+
+           SET  WCLUM-RQST-SELECT-FOR-UPDATE
+                                       TO TRUE.
+           PERFORM  7200-CALL-CLUM-IO
+               THRU 7200-CALL-CLUM-IO-X.
+
+       CLUM-1000-READ-FOR-UPDATE-X.
+           EXIT.
+      *
+      *-------------------
+       CLUM-2000-REWRITE.
+      *-------------------
+
+           SET  WCLUM-RQST-UPDATE     TO TRUE.
+           PERFORM  7200-CALL-CLUM-IO
+               THRU 7200-CALL-CLUM-IO-X.
+
+       CLUM-2000-REWRITE-X.
+           EXIT.
+      *
+      *-------------------
+       CLUM-4000-CLOSE-UPDATE-CUR.
+      *-------------------
+
+           SET  WCLUM-RQST-CLOSE-UPDATE-CUR
+                                       TO TRUE.
+           PERFORM  7200-CALL-CLUM-IO
+               THRU 7200-CALL-CLUM-IO-X.
+
+       CLUM-4000-CLOSE-UPDATE-CUR-X.
+           EXIT.
+      *
+      ****************************************************************
+      * PROCESSING COPYBOOKS                                         *
+      ****************************************************************
+       COPY XCPPINIT.
+      *
+       COPY XCPPEXIT.
+      *
+      ****************************************************************
+      * LINKAGE PROCESSING COPYBOOKS                                 *
+      ****************************************************************
+       COPY XCCL0260.
+      *
+      *****************************************************************
+      *  ERROR HANDLING ROUTINES
+      *****************************************************************
+       COPY XCCPABND.
+      *
+       COPY XCCP0030.
