@@ -0,0 +1,133 @@
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+
+       PROGRAM-ID. ASRQCWRX.
+
+       COPY XCWWCRHT.
+
+      *****************************************************************
+      **  MEMBER :  ASRQCWRX                                         **
+      **  REMARKS:  BATCH I/O PROGRAM FOR PROCESSING THE             **
+      **            CASH-WITH-APP RECEIPT RECONCILIATION EXCEPTION   **
+      **            (HOLD) EXTRACT FILE                              **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+2T6A78**  09AUG26  DEV    CREATED FOR CWA RECEIPT RECONCILIATION     **
+      *****************************************************************
+
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+       COPY ACSSCWRX.
+      /
+      ***************
+       DATA DIVISION.
+      ***************
+
+       FILE SECTION.
+
+       COPY ACSDCWRX.
+
+       COPY ACSRCWRX.
+      /
+       WORKING-STORAGE SECTION.
+
+       COPY XCWWPGWS REPLACING '$VAR1' BY 'ASRQCWRX'.
+
+       COPY SQLCA.
+
+       01  WS-WORKING-STORAGE.
+           05  WS-FILE-OPEN-SWITCH          PIC X(01)  VALUE 'N'.
+               88  WS-FILE-IS-OPEN                     VALUE 'Y'.
+               88  WS-FILE-IS-CLOSED                   VALUE 'N'.
+      /
+       COPY XCWTFCMD.
+      /
+      *****************
+       LINKAGE SECTION.
+      *****************
+
+       01  WGLOB-GLOBAL-AREA.
+       COPY XCWWGLOB.
+      /
+       COPY ACSWCWRX.
+
+       01  WCWRX-LINK-RECORD         PIC X(94).
+      /
+       PROCEDURE DIVISION  USING WGLOB-GLOBAL-AREA
+                                 WCWRX-SEQ-IO-WORK-AREA
+                                 WCWRX-LINK-RECORD.
+
+      *--------------
+       0000-MAINLINE.
+      *--------------
+
+           IF  WS-FILE-IS-OPEN
+           AND (WCWRX-SEQ-IO-COMMAND = TFCMD-WRITE-RECORD
+           OR  WCWRX-SEQ-IO-COMMAND  = TFCMD-REWRITE-RECORD)
+               MOVE  WCWRX-LINK-RECORD TO RCWRX-SEQ-REC-INFO
+           END-IF.
+
+           EVALUATE WCWRX-SEQ-IO-COMMAND
+
+               WHEN TFCMD-READ-RECORD
+                    PERFORM  CWRX-1000-READ
+                        THRU CWRX-1000-READ-X
+
+               WHEN TFCMD-WRITE-RECORD
+                    PERFORM  CWRX-2000-WRITE
+                        THRU CWRX-2000-WRITE-X
+
+               WHEN TFCMD-OPEN-I-FILE
+                    PERFORM  CWRX-3000-OPEN-INPUT
+                        THRU CWRX-3000-OPEN-INPUT-X
+                    MOVE 'Y'           TO WS-FILE-OPEN-SWITCH
+
+               WHEN TFCMD-OPEN-O-FILE
+                    PERFORM  CWRX-4000-OPEN-OUTPUT
+                        THRU CWRX-4000-OPEN-OUTPUT-X
+                    MOVE 'Y'           TO WS-FILE-OPEN-SWITCH
+
+               WHEN TFCMD-CLOSE-FILE
+                    PERFORM  CWRX-5000-CLOSE
+                        THRU CWRX-5000-CLOSE-X
+                    MOVE 'N'           TO WS-FILE-OPEN-SWITCH
+
+               WHEN TFCMD-OPEN-EXTEND-FILE
+                    PERFORM  CWRX-6000-OPEN-EXTEND
+                        THRU CWRX-6000-OPEN-EXTEND-X
+                    MOVE 'Y'           TO WS-FILE-OPEN-SWITCH
+
+           END-EVALUATE.
+
+           IF  WS-FILE-IS-OPEN
+           AND (WCWRX-SEQ-IO-COMMAND = TFCMD-READ-RECORD
+           OR   WCWRX-SEQ-IO-COMMAND = TFCMD-READ-RECORD-FOR-UPDATE
+           OR   WCWRX-SEQ-IO-COMMAND = TFCMD-READNEXT-RECORD)
+                MOVE RCWRX-SEQ-REC-INFO    TO WCWRX-LINK-RECORD
+           END-IF.
+
+           GOBACK.
+
+       0000-MAINLINE-X.
+           EXIT.
+      /
+      *****************************************************************
+      * PROCESSING COPYBOOKS                                          *
+      *****************************************************************
+
+       COPY ACPICWRX.
+      /
+       COPY XCPL0030.
+
+      *****************************************************************
+      **  END OF PROGRAM ASRQCWRX                                    **
+      *****************************************************************
