@@ -25,6 +25,11 @@ APEX54**  31DEC96  TJS    MODIFICATIONS FOR MAINTAINABILITY          **
 557659**  30SEP97  KLE    DATA ARCHITECTURE MODIFICATION             **
 557700**  30SEP97  AMA    APEX UPLOAD                                **
 014590**  15DEC99  60     ARCHITECTURAL CHANGES                      **
+042875**  09AUG26  DEV    FLAG RECORD FOR MANUAL UNDERWRITING REVIEW  **
+042875**                  WHEN BOTH DI REFUSAL INDICATORS ARE 'Y'     **
+682285**  09AUG26  DEV    FLAG RECORD FOR MANUAL UNDERWRITING REVIEW  **
+682285**                  (APS ORDER) ON UNDISCLOSED HISTORY OR A     **
+682285**                  DISORDER DIAGNOSIS                          **
       *****************************************************************
       /
       **********************
@@ -177,14 +182,20 @@ APEX54     EVALUATE  RUFLD-UPLD-FLD-NM
                WHEN 'DISORD_DIAGNS_TXT'
                     MOVE LAPUP-INPUT-DATA   TO RAPPF-DISORD-DIAGNS-TXT
                     MOVE WAPUP-C-YES        TO LAPUP-REC-CHANGED-SW
- 
+682285              PERFORM  2020-CHECK-APS-ORDER-TRIG
+682285                  THRU 2020-CHECK-APS-ORDER-TRIG-X
+
                WHEN 'DI_REFUS_CO_1_IND'
                     MOVE LAPUP-INPUT-DATA   TO RAPPF-DI-REFUS-CO-1-IND
                     MOVE WAPUP-C-YES        TO LAPUP-REC-CHANGED-SW
- 
+042875              PERFORM  2010-CHECK-DI-REFUS-ESCLTN
+042875                  THRU 2010-CHECK-DI-REFUS-ESCLTN-X
+
                WHEN 'DI_REFUS_CO_2_IND'
                     MOVE LAPUP-INPUT-DATA   TO RAPPF-DI-REFUS-CO-2-IND
                     MOVE WAPUP-C-YES        TO LAPUP-REC-CHANGED-SW
+042875              PERFORM  2010-CHECK-DI-REFUS-ESCLTN
+042875                  THRU 2010-CHECK-DI-REFUS-ESCLTN-X
  
                WHEN 'DOCTOR_CITY_NM_TXT'
                     MOVE LAPUP-INPUT-DATA   TO RAPPF-DOCTOR-CITY-NM-TXT
@@ -193,7 +204,9 @@ APEX54     EVALUATE  RUFLD-UPLD-FLD-NM
                WHEN 'HIST_UNKNWN_IND'
                     MOVE LAPUP-INPUT-DATA   TO RAPPF-HIST-UNKNWN-IND
                     MOVE WAPUP-C-YES        TO LAPUP-REC-CHANGED-SW
- 
+682285              PERFORM  2020-CHECK-APS-ORDER-TRIG
+682285                  THRU 2020-CHECK-APS-ORDER-TRIG-X
+
                WHEN 'PREV_VST_REASN_CD'
                     MOVE LAPUP-INPUT-DATA   TO RAPPF-PREV-VST-REASN-CD
                     MOVE WAPUP-C-YES        TO LAPUP-REC-CHANGED-SW
@@ -225,6 +238,45 @@ APEX54     END-EVALUATE.
        2000-PROCESS-CHAR-FIELD-X.
            EXIT.
       /
+042875*----------------------------
+042875 2010-CHECK-DI-REFUS-ESCLTN.
+042875*----------------------------
+042875*
+042875* TWO PRIOR DISABILITY INCOME REFUSALS ON THE SAME APPLICATION IS
+042875* A PATTERN THAT UNDERWRITING GUIDELINES SAY SHOULD NEVER GO
+042875* THROUGH STANDARD ISSUE.  WHEN BOTH REFUSAL INDICATORS COME
+042875* BACK 'Y' THIS FLAGS THE RECORD FOR MANUAL UNDERWRITING REVIEW
+042875* RATHER THAN LETTING IT PROCEED TO THE STANDARD NEW BUSINESS
+042875* QUEUE.
+042875*
+042875     IF  RAPPF-DI-REFUS-CO-1-IND = WAPUP-C-YES
+042875     AND RAPPF-DI-REFUS-CO-2-IND = WAPUP-C-YES
+042875         SET  LAPUP-TRAN-CONV-ERR    TO TRUE
+042875     END-IF.
+042875
+042875 2010-CHECK-DI-REFUS-ESCLTN-X.
+042875     EXIT.
+      /
+682285*----------------------------
+682285 2020-CHECK-APS-ORDER-TRIG.
+682285*----------------------------
+682285*
+682285* AN UNDISCLOSED MEDICAL HISTORY OR AN UNRESOLVED DISORDER
+682285* DIAGNOSIS ON THE APEX QUESTIONNAIRE MEANS UNDERWRITING WILL
+682285* NEED AN ATTENDING PHYSICIAN STATEMENT BEFORE THE APPLICATION
+682285* CAN BE ASSESSED.  RATHER THAN WAITING FOR SOMEONE TO NOTICE
+682285* THE DISCLOSURE, THE RECORD IS FLAGGED FOR MANUAL UNDERWRITING
+682285* REVIEW AS SOON AS THE TRIGGERING FIELD IS UPLOADED SO THE APS
+682285* CAN BE ORDERED WITHOUT WAITING ON A FULL RECORD SCAN.
+682285*
+682285     IF  RAPPF-HIST-UNKNWN-IND = WAPUP-C-YES
+682285     OR  RAPPF-DISORD-DIAGNS-TXT NOT = SPACES
+682285         SET  LAPUP-TRAN-CONV-ERR    TO TRUE
+682285     END-IF.
+682285
+682285 2020-CHECK-APS-ORDER-TRIG-X.
+682285     EXIT.
+      /
       *------------------------
        3000-PROCESS-DATE-FIELD.
       *------------------------
@@ -631,6 +683,8 @@ APEX54 6010-CLI-REFUS-CO-1-IND.
                    MOVE RUTTB-UPLD-TTBL-VALU-TXT
                                             TO RAPPF-DI-REFUS-CO-1-IND
                    MOVE WAPUP-C-YES         TO LAPUP-REC-CHANGED-SW
+042875             PERFORM  2010-CHECK-DI-REFUS-ESCLTN
+042875                 THRU 2010-CHECK-DI-REFUS-ESCLTN-X
                ELSE
                    MOVE RUTTB-UPLD-TTBL-VALU-TXT
                                             TO RAPPF-CLI-REFUS-CO-1-IND
@@ -652,6 +706,8 @@ APEX54 6020-CLI-REFUS-CO-2-IND.
                    MOVE RUTTB-UPLD-TTBL-VALU-TXT
                                             TO RAPPF-DI-REFUS-CO-2-IND
                    MOVE WAPUP-C-YES         TO LAPUP-REC-CHANGED-SW
+042875             PERFORM  2010-CHECK-DI-REFUS-ESCLTN
+042875                 THRU 2010-CHECK-DI-REFUS-ESCLTN-X
                ELSE
                    MOVE RUTTB-UPLD-TTBL-VALU-TXT
                                             TO RAPPF-CLI-REFUS-CO-2-IND
