@@ -17,6 +17,11 @@
       **                                                             **
 557700**  30SEP97  KLE    APEX UPLOAD                                **
 014590**  15DEC99  60     ARCHITECTURAL CHANGES                      **
+29569L**  09AUG26  DEV    FLAG OTHER-INCOME AMOUNT DISPROPORTIONATE  **
+29569L**                  TO EARNED INCOME                           **
+938970**  09AUG26  DEV    ADDED FINANCIAL-JUSTIFICATION EDIT TYING    **
+938970**                  EARNED INCOME/NET WORTH TO THE REQUESTED    **
+938970**                  COVERAGE FACE AMOUNT                        **
       *****************************************************************
  
       **********************
@@ -34,6 +39,11 @@
        COPY SQLCA.
  
 014590*COPY XCWL0030.
+
+29569L 01  WS-CONSTANTS.
+29569L     05  WS-C-OTHR-INCM-MULT           PIC S9(04) COMP VALUE +5.
+      /
+938970 COPY ACFWFJUS.
       /
       *****************************************************************
       *  COMMON COPYBOOKS
@@ -125,6 +135,8 @@
                    MOVE 'A'                  TO RCLII-EARN-INCM-MODE-CD
                    MOVE WGLOB-PROCESS-DATE   TO RCLII-CLI-INCM-EFF-DT
                    MOVE WAPUP-C-YES          TO LAPUP-REC-CHANGED-SW
+938970             PERFORM  2030-CHECK-FIN-JUSTIFICATION
+938970                 THRU 2030-CHECK-FIN-JUSTIFICATION-X
                    GO TO 1000-PROCESS-NUMERIC-FIELD-X
                ELSE
                    MOVE WAPUP-C-NUM-CONV-ERR TO LAPUP-RETURN-CD
@@ -144,6 +156,8 @@
                        (10 ** L0280-PRECISION)
                    MOVE WGLOB-PROCESS-DATE   TO RCLII-CLI-INCM-EFF-DT
                    MOVE WAPUP-C-YES          TO LAPUP-REC-CHANGED-SW
+938970             PERFORM  2030-CHECK-FIN-JUSTIFICATION
+938970                 THRU 2030-CHECK-FIN-JUSTIFICATION-X
                    GO TO 1000-PROCESS-NUMERIC-FIELD-X
                ELSE
                    MOVE WAPUP-C-NUM-CONV-ERR TO LAPUP-RETURN-CD
@@ -164,6 +178,8 @@
                    MOVE 'A'                  TO RCLII-OTHR-INCM-MODE-CD
                    MOVE WGLOB-PROCESS-DATE   TO RCLII-CLI-INCM-EFF-DT
                    MOVE WAPUP-C-YES          TO LAPUP-REC-CHANGED-SW
+29569L             PERFORM  2020-EDIT-OTHR-INCM-CAP
+29569L                 THRU 2020-EDIT-OTHR-INCM-CAP-X
                    GO TO 1000-PROCESS-NUMERIC-FIELD-X
                ELSE
                    MOVE WAPUP-C-NUM-CONV-ERR TO LAPUP-RETURN-CD
@@ -208,6 +224,8 @@
                ELSE
                    MOVE ZERO                 TO RCLII-CLI-OTHR-INCM-AMT
                END-IF
+29569L         PERFORM  2020-EDIT-OTHR-INCM-CAP
+29569L             THRU 2020-EDIT-OTHR-INCM-CAP-X
            ELSE
                MOVE WAPUP-C-NUM-CONV-ERR     TO LAPUP-RETURN-CD
                MOVE L0280-STATUS             TO LAPUP-SUB-RETURN-CD
@@ -215,11 +233,56 @@
  
        2010-CLI-OTHR-INCM-AMT-X.
            EXIT.
- 
+      /
+29569L*-------------------------
+29569L 2020-EDIT-OTHR-INCM-CAP.
+29569L*-------------------------
+29569L     IF  RCLII-CLI-EARN-INCM-AMT = ZERO
+29569L         IF  RCLII-CLI-OTHR-INCM-AMT > ZERO
+29569L             SET  LAPUP-TRAN-CONV-ERR TO TRUE
+29569L         END-IF
+29569L     ELSE
+29569L         IF  RCLII-CLI-OTHR-INCM-AMT >
+29569L             RCLII-CLI-EARN-INCM-AMT * WS-C-OTHR-INCM-MULT
+29569L             SET  LAPUP-TRAN-CONV-ERR TO TRUE
+29569L         END-IF
+29569L     END-IF.
+29569L
+29569L 2020-EDIT-OTHR-INCM-CAP-X.
+29569L     EXIT.
+      /
+938970*-----------------------------
+938970 2030-CHECK-FIN-JUSTIFICATION.
+938970*-----------------------------
+938970*
+938970* THE REQUESTED COVERAGE FACE AMOUNT ON THIS CLIENT'S APPLICATION
+938970* MAY BE WILDLY DISPROPORTIONATE TO THE STATED EARNED INCOME AND
+938970* NET WORTH - A STANDARD UNDERWRITING RED FLAG. THIS IS FLAGGED
+938970* FOR MANUAL UNDERWRITING REVIEW RATHER THAN AUTO-REJECTED, SINCE
+938970* A LEGITIMATE HIGH-NET-WORTH OR HIGH-INCOME APPLICANT CAN STILL
+938970* JUSTIFY A LARGE FACE AMOUNT.
+938970*
+938970     MOVE RCLII-CLI-ID                 TO WFJUS-CLI-ID.
+938970     MOVE RCLII-CLI-EARN-INCM-AMT      TO WFJUS-EARN-INCM-AMT.
+938970     MOVE RCLII-CLI-NET-WRTH-AMT       TO WFJUS-NET-WRTH-AMT.
+938970
+938970     PERFORM  FJUS-1000-CHECK-RATIO
+938970         THRU FJUS-1000-CHECK-RATIO-X.
+938970
+938970     IF  WFJUS-DISPROPORTIONATE
+938970         SET  LAPUP-TRAN-CONV-ERR      TO TRUE
+938970     END-IF.
+938970
+938970 2030-CHECK-FIN-JUSTIFICATION-X.
+938970     EXIT.
       /
       *****************************************************************
       *  PROCESSING COPYBOOKS
       *****************************************************************
+938970*
+938970*    FINANCIAL-JUSTIFICATION RATIO CHECK
+938970*
+938970 COPY ACPPFJUS.
       /
       *****************************************************************
       *  LINKAGE PROCESSING COPYBOOKS
