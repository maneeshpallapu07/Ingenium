@@ -16,6 +16,24 @@
 P00697**  25OCT02  DPK    NEW PROGRAM                                **
 P00697**  24FEB03  AC     FIX THE XSOCF PAGE NUMBER                  **
 P02229**  20OCT04  CY     ADD COMMIT LOGIC TO MAINLINES              **
+215519**  09AUG26  DEV    ROUTE DUPLICATE APP ID'S TO THE ADHL HOLD  **
+215519**                  FILE INSTEAD OF JUST COUNTING THEM SO      **
+215519**                  UNDERWRITING MUST CLEAR THEM BEFORE ASBM2100**
+215519**                  WILL CONVERT THEM TO NBS                   **
+222990**  09AUG26  DEV    ADD CONTROL TOTAL RECONCILIATION BETWEEN   **
+222990**                  THE ADUP EXTRACT AND THE DUPLICATES FOUND  **
+222990**                  IN THE CS9399 INPUT VOLUME                 **
+68534B**  09AUG26  DEV    SUBTOTAL THE DUPLICATE-ID REPORT BY THE    **
+68534B**                  SALES OFFICE PORTION OF THE CHANGED APP ID **
+MM3919**  09AUG26  DEV    FLAG APPLICATIONS WITH FOREIGN OWNERSHIP,  **
+MM3919**                  OVERSEAS TRAVEL OR A FOREIGN CLIENT        **
+MM3919**                  ATTACHMENT FOR COMPLIANCE SCREENING ON THE **
+MM3919**                  ACHL HOLD FILE                             **
+740031**  09AUG26  DEV    HOLD APPLICATIONS WITH A NEGATIVE OR       **
+740031**                  INVALID SALES SUITABILITY TEST RESULT ON   **
+740031**                  THE ASTH HOLD FILE UNTIL COMPLIANCE SIGNS  **
+740031**                  OFF, INSTEAD OF STORING THE CODE WITH NO   **
+740031**                  DOWNSTREAM EFFECT                          **
       *****************************************************************
 
       **********************
@@ -59,6 +77,9 @@ P02229**  20OCT04  CY     ADD COMMIT LOGIC TO MAINLINES              **
            05  WS-PARM-CARD-COUNTER        PIC 9(07)  VALUE ZEROS.
            05  WS-APP-REC-COUNTER          PIC 9(07)  VALUE ZEROS.
            05  WS-DUP-APP-REC-COUNTER      PIC 9(07)  VALUE ZEROS.
+222990     05  WS-ADUP-REC-WRITTEN         PIC 9(07)  VALUE ZEROS.
+MM3919     05  WS-ACHL-REC-WRITTEN         PIC 9(07)  VALUE ZEROS.
+740031     05  WS-ASTH-REC-WRITTEN         PIC 9(07)  VALUE ZEROS.
            05  WS-PIC-COUNTER              PIC Z(06)9.
                 
        01  WS-PGM-WORK-AREA.
@@ -76,6 +97,21 @@ P02229**  20OCT04  CY     ADD COMMIT LOGIC TO MAINLINES              **
                10  WS-DUP-APP-1                PIC 9.
                10  WS-DUP-APP-2-3              PIC 99.
 
+      * SUBTOTAL TABLE FOR THE DUPLICATE-ID REPORT - ONE ENTRY PER
+68534B* DISTINCT WS-DUP-APP-SALES-OFFICE AMONG THE DUPLICATES FOUND.
+
+68534B 01  WS-DUPSO-SUMM-WORK-AREA.
+68534B     05  WS-DUPSO-SUMM-CNT           PIC 9(02)  COMP
+68534B                                     VALUE ZERO.
+68534B     05  WS-DUPSO-SUMM-TBL.
+68534B         10  WS-DUPSO-SUMM-ENTRY OCCURS 10 TIMES
+68534B                                 INDEXED BY WS-DUPSO-IDX.
+68534B             15  WS-DUPSO-SUMM-SO    PIC X(03).
+68534B             15  WS-DUPSO-SUMM-TOT   PIC 9(05)  COMP.
+68534B     05  WS-DUPSO-FOUND-SW           PIC X(01).
+68534B         88  WS-DUPSO-FOUND             VALUE 'Y'.
+68534B         88  WS-DUPSO-NOT-FOUND         VALUE 'N'.
+
       /
 P02229 COPY XCWL0035.
 
@@ -103,6 +139,12 @@ P02229 COPY XCWL0035.
        COPY ACSR9399.
        COPY ACSRADUP.
        COPY ACSWADUP.
+215519 COPY ACSRADHL.
+215519 COPY ACSWADHL.
+MM3919 COPY ACSRACHL.
+MM3919 COPY ACSWACHL.
+740031 COPY ACSRASTH.
+740031 COPY ACSWASTH.
       *****************************************************************
       * INPUT PARAMETER INFORMATION                                   *
       *****************************************************************
@@ -137,6 +179,9 @@ P02229 COPY XCWL0035.
            PERFORM  5000-PRINT-GRAND-TOTALS
                THRU 5000-PRINT-GRAND-TOTALS-X.
 
+222990     PERFORM  5500-RECONCILE-ADUP-TOTALS
+222990         THRU 5500-RECONCILE-ADUP-TOTALS-X.
+
            PERFORM  9999-CLOSE-FILES
                THRU 9999-CLOSE-FILES-X.
 
@@ -168,6 +213,15 @@ P02229         THRU 0035-1000-COMMIT-X.
            PERFORM  ADUP-3000-OPEN-OUTPUT
               THRU  ADUP-3000-OPEN-OUTPUT-X.
 
+           PERFORM  ADHL-3000-OPEN-OUTPUT
+              THRU  ADHL-3000-OPEN-OUTPUT-X.
+
+MM3919     PERFORM  ACHL-3000-OPEN-OUTPUT
+MM3919        THRU  ACHL-3000-OPEN-OUTPUT-X.
+
+740031     PERFORM  ASTH-3000-OPEN-OUTPUT
+740031        THRU  ASTH-3000-OPEN-OUTPUT-X.
+
        0100-OPEN-FILES-X.
            EXIT.
       /
@@ -182,6 +236,7 @@ P02229         THRU 0035-1000-COMMIT-X.
            MOVE ZERO                   TO WS-DUP-APP-REC-COUNTER.
            MOVE SPACES                 TO WS-DUPLICATE-APP-ID.
            MOVE SPACES                 TO WS-DUP-APP-ID-SO.
+68534B     MOVE ZERO                   TO WS-DUPSO-SUMM-CNT.
 
            PERFORM  0960-2000-INIT-DEFAULT
                THRU 0960-2000-INIT-DEFAULT-X.
@@ -537,7 +592,23 @@ P00697*        THRU 0040-1000-INIT-TITLE-X.
            MOVE WS-APP-ID TO WUPOL-APP-ID.
            PERFORM UPOL-1000-READ
               THRU UPOL-1000-READ-X.
-      
+
+MM3919* IF THE APPLICATION IS ON UPOL, ITS FOREIGN-OWNERSHIP AND
+MM3919* TRAVEL INDICATORS ARE NOW AVAILABLE IN RUPOL-REC-INFO, SO
+MM3919* THIS IS WHERE WE CHECK EVERY APPLICATION FOR COMPLIANCE
+MM3919* SCREENING NEEDS - NOT JUST THE ONES THAT TURN OUT TO BE
+MM3919* DUPLICATES.
+MM3919
+MM3919     IF  WUPOL-IO-OK
+MM3919         PERFORM  3600-CHECK-COMPLIANCE-SCREEN
+MM3919             THRU 3600-CHECK-COMPLIANCE-SCREEN-X
+MM3919     END-IF.
+
+740031     IF  WUPOL-IO-OK
+740031         PERFORM  3700-CHECK-SUITABILITY-HOLD
+740031             THRU 3700-CHECK-SUITABILITY-HOLD-X
+740031     END-IF.
+
       * IF IT IS NOT FOUND, GREAT WE KNOW WE DO NOT HAVE A
       * DUPLICATE APP.  IF IT IS FOUND, WE DO HAVE A DUPLICATE
       * APP AND WE NEED TO CHANGE THE SALES OFFICE NUMBER TO '090'.
@@ -586,14 +657,32 @@ P00697*        THRU 0040-1000-INIT-TITLE-X.
                MOVE WS-DUPLICATE-APP-ID TO RADUP-NEW-APP-ID
                PERFORM ADUP-1000-WRITE
                   THRU ADUP-1000-WRITE-X
+222990         ADD 1                    TO WS-ADUP-REC-WRITTEN
                SET WS-NO-MORE-DUPLICATES TO TRUE
-      *MSG: DUPLICATION APPLICATION NUMBER: @1 CHANGED TO: @2 
+
+      * 215519: THE APP ID IS STILL A DUPLICATE OF THE ORIGINAL
+      * SUBMISSION EVEN THOUGH IT HAS BEEN GIVEN A UNIQUE ID FOR
+      * UPLOAD PURPOSES.  QUARANTINE IT ON THE ADHL HOLD FILE SO
+      * ASBM2100 WILL NOT CONVERT IT UNTIL UNDERWRITING CLEARS IT.
+               MOVE SPACES              TO RADHL-SEQ-REC-INFO
+               MOVE WS-DUPLICATE-APP-ID TO RADHL-DUP-APP-ID
+               MOVE WS-APP-ID           TO RADHL-ORIG-APP-ID
+               MOVE WGLOB-PROCESS-DATE  TO RADHL-DETECT-DT
+               SET RADHL-NOT-CLEARED    TO TRUE
+               MOVE SPACES              TO RADHL-CLEARED-USER-ID
+               MOVE SPACES              TO RADHL-CLEARED-DT
+               PERFORM ADHL-1000-WRITE
+                  THRU ADHL-1000-WRITE-X
+
+      *MSG: DUPLICATION APPLICATION NUMBER: @1 CHANGED TO: @2
                MOVE 'AS93990004'        TO WGLOB-MSG-REF-INFO
                MOVE WS-APP-ID           TO WGLOB-MSG-PARM (1)
                MOVE WS-DUPLICATE-APP-ID TO WGLOB-MSG-PARM (2)
                PERFORM  0260-1000-GENERATE-MESSAGE
                   THRU 0260-1000-GENERATE-MESSAGE-X
                ADD 1                    TO WS-DUP-APP-REC-COUNTER
+68534B         PERFORM  8010-ACCUM-DUPSO-TOTAL
+68534B            THRU 8010-ACCUM-DUPSO-TOTAL-X
            ELSE
               IF WS-DUP-APP-2-3 = 99
       *MSG: WARNING: APP ID @1 HAS BEEN FOUND AS @2 AND WILL
@@ -614,6 +703,110 @@ P00697*        THRU 0040-1000-INIT-TITLE-X.
         3500-PROCESS-DUP-APP-ID-X.
             EXIT.
       /
+MM3919*-------------------------------
+MM3919 3600-CHECK-COMPLIANCE-SCREEN.
+MM3919*-------------------------------
+MM3919*
+MM3919* AN APPLICATION WITH FOREIGN OWNERSHIP, PLANNED OVERSEAS
+MM3919* TRAVEL OR AN ATTACHED FOREIGN CLIENT NEEDS A SANCTIONS AND
+MM3919* COMPLIANCE WATCH-LIST SCREENING BEFORE IT CAN GO THROUGH TO
+MM3919* NEW BUSINESS.  UP UNTIL NOW THAT SCREENING WAS ENTIRELY UP
+MM3919* TO A PROCESSOR REMEMBERING TO LOOK AT THE APPLICATION BY
+MM3919* HAND, SO WE QUARANTINE ANY SUCH APPLICATION ON THE ACHL
+MM3919* HOLD FILE, THE SAME WAY THE ADHL FILE HOLDS BACK DUPLICATE
+MM3919* APP ID'S, UNTIL UNDERWRITING CLEARS THE SCREENING.
+MM3919*
+MM3919     IF  RUPOL-FRGN-OWN-IND      = 'Y'
+MM3919     OR  RUPOL-OVRSEAS-TRAV-IND  = 'Y'
+MM3919     OR  RUPOL-FRGN-CLI-ATCH-IND = 'Y'
+MM3919         MOVE SPACES              TO RACHL-SEQ-REC-INFO
+MM3919         MOVE WS-APP-ID           TO RACHL-APP-ID
+MM3919         MOVE RUPOL-FRGN-OWN-IND      TO RACHL-FRGN-OWN-IND
+MM3919         MOVE RUPOL-OVRSEAS-TRAV-IND  TO RACHL-OVRSEAS-TRAV-IND
+MM3919         MOVE RUPOL-FRGN-CLI-ATCH-IND TO RACHL-FRGN-CLI-ATCH-IND
+MM3919         MOVE WGLOB-PROCESS-DATE  TO RACHL-DETECT-DT
+MM3919         SET  RACHL-NOT-CLEARED   TO TRUE
+MM3919         MOVE SPACES              TO RACHL-CLEARED-USER-ID
+MM3919         MOVE SPACES              TO RACHL-CLEARED-DT
+MM3919         PERFORM ACHL-1000-WRITE
+MM3919            THRU ACHL-1000-WRITE-X
+MM3919         ADD 1                    TO WS-ACHL-REC-WRITTEN
+MM3919     END-IF.
+MM3919
+MM3919 3600-CHECK-COMPLIANCE-SCREEN-X.
+MM3919     EXIT.
+      /
+740031*-------------------------------
+740031 3700-CHECK-SUITABILITY-HOLD.
+740031*-------------------------------
+740031*
+740031* A NEGATIVE OR INVALID SALES SUITABILITY TEST RESULT MEANS
+740031* COMPLIANCE HAS TO SIGN OFF ON THE APPLICATION BEFORE IT IS
+740031* ALLOWED TO CONVERT TO AN IN-FORCE POLICY.  UP UNTIL NOW THE
+740031* RESULT CODE WAS JUST STORED WITH NO DOWNSTREAM EFFECT, SO WE
+740031* QUARANTINE ANY SUCH APPLICATION ON THE ASTH HOLD FILE, THE
+740031* SAME WAY THE ACHL FILE HOLDS BACK A COMPLIANCE SCREENING
+740031* NEED, UNTIL COMPLIANCE CLEARS THE HOLD.
+740031*
+740031     IF  RUPOL-SAL-TST-RSLT-NEG
+740031     OR  RUPOL-SAL-TST-RSLT-INVALID
+740031         MOVE SPACES              TO RASTH-SEQ-REC-INFO
+740031         MOVE WS-APP-ID           TO RASTH-APP-ID
+740031         MOVE RUPOL-SAL-TST-RSLT-CD   TO RASTH-SAL-TST-RSLT-CD
+740031         MOVE WGLOB-PROCESS-DATE  TO RASTH-DETECT-DT
+740031         SET  RASTH-NOT-CLEARED   TO TRUE
+740031         MOVE SPACES              TO RASTH-CLEARED-USER-ID
+740031         MOVE SPACES              TO RASTH-CLEARED-DT
+740031         PERFORM ASTH-1000-WRITE
+740031            THRU ASTH-1000-WRITE-X
+740031         ADD 1                    TO WS-ASTH-REC-WRITTEN
+740031     END-IF.
+740031
+740031 3700-CHECK-SUITABILITY-HOLD-X.
+740031     EXIT.
+      /
+68534B*---------------------------
+68534B 8010-ACCUM-DUPSO-TOTAL.
+68534B*---------------------------
+68534B*
+68534B* SEARCH THE SUBTOTAL TABLE FOR THIS DUPLICATE'S SALES OFFICE
+68534B* AND EITHER BUMP THE EXISTING ENTRY OR ADD A NEW ONE.
+68534B*
+68534B     SET  WS-DUPSO-NOT-FOUND      TO TRUE.
+68534B
+68534B     PERFORM  8020-FIND-DUPSO-ENTRY
+68534B         THRU 8020-FIND-DUPSO-ENTRY-X
+68534B         VARYING WS-DUPSO-IDX FROM 1 BY 1
+68534B         UNTIL WS-DUPSO-IDX > WS-DUPSO-SUMM-CNT
+68534B         OR     WS-DUPSO-FOUND.
+68534B
+68534B     IF  WS-DUPSO-FOUND
+68534B         ADD  1                TO
+68534B             WS-DUPSO-SUMM-TOT (WS-DUPSO-IDX)
+68534B     ELSE
+68534B         IF  WS-DUPSO-SUMM-CNT < 10
+68534B             ADD  1                     TO WS-DUPSO-SUMM-CNT
+68534B             SET  WS-DUPSO-IDX          TO WS-DUPSO-SUMM-CNT
+68534B             MOVE WS-DUP-APP-SALES-OFFICE TO
+68534B                 WS-DUPSO-SUMM-SO (WS-DUPSO-IDX)
+68534B             MOVE 1                     TO
+68534B                 WS-DUPSO-SUMM-TOT (WS-DUPSO-IDX)
+68534B         END-IF
+68534B     END-IF.
+68534B
+68534B 8010-ACCUM-DUPSO-TOTAL-X.
+68534B     EXIT.
+68534B*---------------------------
+68534B 8020-FIND-DUPSO-ENTRY.
+68534B*---------------------------
+68534B
+68534B     IF  WS-DUPSO-SUMM-SO (WS-DUPSO-IDX) = WS-DUP-APP-SALES-OFFICE
+68534B         SET  WS-DUPSO-FOUND      TO TRUE
+68534B     END-IF.
+68534B
+68534B 8020-FIND-DUPSO-ENTRY-X.
+68534B     EXIT.
+      /
        4000-READ-APP-ID.
 
       * READ THE APPLICATION ID TO PROCESS FROM THE AS9399 INPUT FILE
@@ -664,6 +857,28 @@ P00697*        THRU 6000-INIT-TITLES-X.
            PERFORM  0260-1000-GENERATE-MESSAGE
                THRU 0260-1000-GENERATE-MESSAGE-X.
 
+MM3919*MSG: TOTAL NUMBER OF APPLICATIONS FLAGGED FOR COMPLIANCE
+MM3919*     SCREENING ON THE ACHL HOLD FILE
+MM3919     MOVE 'AS93990010'           TO WGLOB-MSG-REF-INFO.
+MM3919     MOVE WS-ACHL-REC-WRITTEN    TO WS-PIC-COUNTER.
+MM3919     MOVE WS-PIC-COUNTER         TO WGLOB-MSG-PARM (1).
+MM3919     PERFORM  0260-1000-GENERATE-MESSAGE
+MM3919         THRU 0260-1000-GENERATE-MESSAGE-X.
+
+740031*MSG: TOTAL NUMBER OF APPLICATIONS HELD FOR A FAILED SALES
+740031*     SUITABILITY TEST RESULT ON THE ASTH HOLD FILE
+740031     MOVE 'AS93990011'           TO WGLOB-MSG-REF-INFO.
+740031     MOVE WS-ASTH-REC-WRITTEN    TO WS-PIC-COUNTER.
+740031     MOVE WS-PIC-COUNTER         TO WGLOB-MSG-PARM (1).
+740031     PERFORM  0260-1000-GENERATE-MESSAGE
+740031         THRU 0260-1000-GENERATE-MESSAGE-X.
+
+68534B*MSG: DUPLICATE APPLICATION COUNT FOR SALES OFFICE @1 IS @2
+68534B     PERFORM  5100-PRINT-DUPSO-SUBTOTAL
+68534B         THRU 5100-PRINT-DUPSO-SUBTOTAL-X
+68534B         VARYING WS-DUPSO-IDX FROM 1 BY 1
+68534B         UNTIL WS-DUPSO-IDX > WS-DUPSO-SUMM-CNT.
+
            MOVE SPACES                 TO L0040-INPUT-LINE.
 
            PERFORM  0040-3000-WRITE-OTHER
@@ -672,6 +887,48 @@ P00697*        THRU 6000-INIT-TITLES-X.
        5000-PRINT-GRAND-TOTALS-X.
            EXIT.
       /
+68534B*---------------------------
+68534B 5100-PRINT-DUPSO-SUBTOTAL.
+68534B*---------------------------
+68534B
+68534B     MOVE 'AS93990012'                     TO WGLOB-MSG-REF-INFO.
+68534B     MOVE WS-DUPSO-SUMM-SO (WS-DUPSO-IDX)   TO WGLOB-MSG-PARM (1).
+68534B     MOVE WS-DUPSO-SUMM-TOT (WS-DUPSO-IDX)  TO WS-PIC-COUNTER.
+68534B     MOVE WS-PIC-COUNTER                    TO WGLOB-MSG-PARM (2).
+68534B     PERFORM  0260-1000-GENERATE-MESSAGE
+68534B         THRU 0260-1000-GENERATE-MESSAGE-X.
+68534B
+68534B 5100-PRINT-DUPSO-SUBTOTAL-X.
+68534B     EXIT.
+      /
+      *-----------------------------
+222990 5500-RECONCILE-ADUP-TOTALS.
+      *-----------------------------
+      *
+      * CONTROL TOTAL RECONCILIATION - THE NUMBER OF RECORDS WRITTEN
+      * TO THE ADUP DUPLICATE APPLICATION ID EXTRACT MUST EQUAL THE
+      * NUMBER OF DUPLICATES FOUND WHILE READING THE CS9399 INPUT
+      * VOLUME.  AN OUT-OF-BALANCE CONDITION MEANS AN APPLICATION
+      * THAT UNDERWRITING NEEDS TO SEE NEVER MADE IT TO THE EXTRACT,
+      * SO THE RUN IS ABORTED RATHER THAN ALLOWED TO CONTINUE.
+      *
+222990     IF   WS-ADUP-REC-WRITTEN NOT = WS-DUP-APP-REC-COUNTER
+      *MSG: ADUP EXTRACT COUNT @1 DOES NOT RECONCILE WITH THE @2
+      *     DUPLICATE APPLICATIONS FOUND ON THE CS9399 INPUT VOLUME
+222990         MOVE 'AS93990009'        TO WGLOB-MSG-REF-INFO
+222990         MOVE WS-ADUP-REC-WRITTEN TO WS-PIC-COUNTER
+222990         MOVE WS-PIC-COUNTER      TO WGLOB-MSG-PARM (1)
+222990         MOVE WS-DUP-APP-REC-COUNTER TO WS-PIC-COUNTER
+222990         MOVE WS-PIC-COUNTER      TO WGLOB-MSG-PARM (2)
+222990         PERFORM  0260-1000-GENERATE-MESSAGE
+222990             THRU 0260-1000-GENERATE-MESSAGE-X
+222990         PERFORM  0030-5000-LOGIC-ERROR
+222990             THRU 0030-5000-LOGIC-ERROR-X
+222990     END-IF.
+
+222990 5500-RECONCILE-ADUP-TOTALS-X.
+222990     EXIT.
+      /
       *-----------------
        6000-INIT-TITLES.
       *-----------------
@@ -745,6 +1002,15 @@ P00697*        THRU 6000-INIT-TITLES-X.
            PERFORM  ADUP-4000-CLOSE
               THRU  ADUP-4000-CLOSE-X.
 
+           PERFORM  ADHL-4000-CLOSE
+              THRU  ADHL-4000-CLOSE-X.
+
+MM3919     PERFORM  ACHL-4000-CLOSE
+MM3919        THRU  ACHL-4000-CLOSE-X.
+
+740031     PERFORM  ASTH-4000-CLOSE
+740031        THRU  ASTH-4000-CLOSE-X.
+
            PERFORM  OCF-4000-CLOSE
                THRU OCF-4000-CLOSE-X.
 
@@ -780,6 +1046,18 @@ P02229 COPY XCPL0035.
        COPY ACPNADUP.
        COPY ACPOADUP.
        COPY ACPLADUP.
+215519 COPY ACPAADHL.
+215519 COPY ACPNADHL.
+215519 COPY ACPOADHL.
+215519 COPY ACPLADHL.
+MM3919 COPY ACPAACHL.
+MM3919 COPY ACPNACHL.
+MM3919 COPY ACPOACHL.
+MM3919 COPY ACPLACHL.
+740031 COPY ACPAASTH.
+740031 COPY ACPNASTH.
+740031 COPY ACPOASTH.
+740031 COPY ACPLASTH.
       /
       **************************
       * TPI FILE I/O COPYBOOKS *
