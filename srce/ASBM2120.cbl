@@ -29,6 +29,9 @@ APEX54**  31DEC96  TJS     MODIFICATIONS FOR MAINTAINABILITY         **
 P00045**  26OCT01  BMB    CORRECT CKPT RESTART LOGIC IN ASBM9400     **
 P00045**                  MAKE SEQUENTIAL FILES, SEQUENTIAL TABLES   ** 
 P02229**  20OCT04  CY     ADD COMMIT LOGIC TO MAINLINES              **
+28674G**  09AUG26  DEV    ADD SEVERITY FILTER CTL CARD FOR DETAIL PRT**
+32142Q**  09AUG26  DEV    PRINT SOURCE FIELD NAME/VALUE ON DETAIL    **
+32142Q**                  LINE FOR FIELD-LEVEL BEFORE/AFTER DIFF     **
       *****************************************************************
  
       **********************
@@ -43,18 +46,20 @@ P02229**  20OCT04  CY     ADD COMMIT LOGIC TO MAINLINES              **
  
        COPY NCSSPRT1.
 P00045 COPY ACSS2120.
- 
+28674G COPY XCSWBCF.
+
       ***************
        DATA DIVISION.
       ***************
- 
+
        FILE SECTION.
- 
+
        COPY NCSDPRT1.
        COPY NCSRPRT1.
-       
+
 P00045 COPY ACSD2120.
 P00045 COPY ACSR2120.
+28674G COPY XCSRBCF.
       /
        WORKING-STORAGE SECTION.
 APEX53 COPY XCWWPGWS REPLACING '$VAR1' BY 'ASBM2120'.
@@ -76,7 +81,25 @@ APEX53 COPY XCWWPGWS REPLACING '$VAR1' BY 'ASBM2120'.
            05  WS-FIRST-PAGE-SW            PIC X   VALUE 'Y'.
                88  WS-FIRST-PAGE                   VALUE 'Y'.
                88  WS-NOT-FIRST-PAGE               VALUE 'N'.
- 
+28674G     05  WS-SEVERITY-FILTER-CD       PIC X(01) VALUE 'A'.
+28674G         88  WS-SEV-FILT-ALL                  VALUE 'A'.
+28674G         88  WS-SEV-FILT-ERROR-ONLY           VALUE 'E'.
+28674G         88  WS-SEV-FILT-WARN-UP              VALUE 'W'.
+28674G     05  WS-MSG-SEVERITY-CD          PIC X(01).
+28674G         88  WS-MSG-SEV-ERROR                 VALUE 'E'.
+28674G         88  WS-MSG-SEV-WARNING               VALUE 'W'.
+28674G         88  WS-MSG-SEV-INFO                  VALUE 'I'.
+28674G     05  WS-PRINT-DETAIL-SW          PIC X(01) VALUE 'Y'.
+28674G         88  WS-PRT-DETAIL-YES                VALUE 'Y'.
+28674G         88  WS-PRT-DETAIL-NO                 VALUE 'N'.
+
+28674G 01  WS-SEV-PARM-CARD-AREA.
+28674G     05  WS-SEV-PARM-KEYWORD         PIC X(20).
+28674G         88  WS-SEV-PARM-IS-SEVERITY     VALUE 'SEVERITY FILTER'.
+28674G     05  FILLER                      PIC X(01).
+28674G     05  WS-SEV-PARM-VALUE           PIC X(01).
+28674G     05  FILLER                      PIC X(58).
+
        01  WS-COUNTERS.
            05  WS-PAGE-CNTR                PIC S9(04) COMP VALUE ZEROS.
            05  WS-LINE-CNTR                PIC S9(04) COMP VALUE ZEROS.
@@ -84,6 +107,7 @@ APEX52     05  WS-MAX-LINES                PIC S9(04) COMP VALUE +50.
            05  WS-RECORDS-IN-COMPANY       PIC S9(04) COMP VALUE ZEROS.
            05  WS-RECORDS-IN-TOTAL         PIC S9(04) COMP VALUE ZEROS.
            05  WS-COMPANY-CNTR             PIC S9(04) COMP VALUE ZEROS.
+28674G     05  WS-SEV-KEYWORD-CNT          PIC 9(03)  COMP VALUE ZEROS.
  
        01  WS-PROGRAM-WORK-AREA.
            05  WS-COMPANY-CODE             PIC X(02).
@@ -100,6 +124,10 @@ APEX52     05  WS-MAX-LINES                PIC S9(04) COMP VALUE +50.
            05  WS-P1-MESSAGE-NUMBER        PIC X(10).
            05  FILLER                      PIC X(01).
            05  WS-P1-MESSAGE-DATA          PIC X(100).
+32142Q     05  FILLER                      PIC X(01).
+32142Q     05  WS-P1-SRC-FLD-NM            PIC X(20).
+32142Q     05  FILLER                      PIC X(01).
+32142Q     05  WS-P1-SRC-FLD-VALUE         PIC X(40).
            05  FILLER                      PIC X(07).
  
        01  WS-REPORT-LINE.
@@ -148,6 +176,7 @@ P00045*COPY ACSR2120.
        01  WGLOB-GLOBAL-AREA.
        COPY XCWWGLOB.
       /
+      /
       ********************
        PROCEDURE DIVISION.
       ********************
@@ -196,6 +225,9 @@ P02229         THRU 0035-1000-COMMIT-X.
            PERFORM  OCF-3000-OPEN-OUTPUT
                THRU OCF-3000-OPEN-OUTPUT-X.
 
+28674G     PERFORM  BCF-1000-OPEN-INPUT
+28674G         THRU BCF-1000-OPEN-INPUT-X.
+
 P00045*    PERFORM  2120-1000-OPEN-INPUT
 P00045*        THRU 2120-1000-OPEN-INPUT-X.
  
@@ -224,10 +256,29 @@ APEX53     MOVE WPGWS-CRNT-PGM-ID          TO L0960-PROGRAM-ID.
  
            SET  WS-PRT-NO-COMPANY-BREAK    TO TRUE.
            MOVE SPACES                     TO WS-PRINT-LINE.
- 
+
+      *
+      * PICK UP THE OPTIONAL SEVERITY FILTER CONTROL CARD - A SINGLE
+      * CHARACTER SELECTING WHICH SEVERITY OF IMPORT MESSAGE TO PRINT
+      * ON THE DETAIL REPORT.  NO CARD PRESENT IN THE CONTROL CARD
+      * FILE DEFAULTS TO ALL MESSAGES.
+      *
+28674G     SET  WS-SEV-FILT-ALL             TO TRUE.
+
+28674G     PERFORM  BCF-1000-READ
+28674G         THRU BCF-1000-READ-X.
+
+28674G     IF   WBCF-SEQ-IO-OK
+28674G         MOVE RBCF-SEQ-REC-INFO       TO WS-SEV-PARM-CARD-AREA
+28674G         IF   WS-SEV-PARM-IS-SEVERITY
+28674G         AND  WS-SEV-PARM-VALUE NOT   = SPACE
+28674G             MOVE WS-SEV-PARM-VALUE   TO WS-SEVERITY-FILTER-CD
+28674G         END-IF
+28674G     END-IF.
+
            PERFORM  7000-INIT-RUN-TITLES
                THRU 7000-INIT-RUN-TITLES-X.
- 
+
        2000-INITIALIZE-FIELDS-X.
            EXIT.
       /
@@ -310,18 +361,68 @@ APEX53     MOVE WPGWS-CRNT-PGM-ID          TO L0960-PROGRAM-ID.
 01NB01     END-IF.
            MOVE R2120-MESSAGE-NUMBER       TO WS-P1-MESSAGE-NUMBER.
            MOVE R2120-MESSAGE-DATA         TO WS-P1-MESSAGE-DATA.
- 
+32142Q     MOVE R2120-SRC-FLD-APEX-NM      TO WS-P1-SRC-FLD-NM.
+32142Q     MOVE R2120-SRC-FLD-VALUE        TO WS-P1-SRC-FLD-VALUE.
+
+28674G     PERFORM  4150-CLASSIFY-SEVERITY
+28674G         THRU 4150-CLASSIFY-SEVERITY-X.
+
            MOVE +1                         TO WPRT1-NUMBER-LINES.
- 
-           PERFORM  8300-PRINT-LINE
-               THRU 8300-PRINT-LINE-X.
- 
+
+28674G     IF   WS-PRT-DETAIL-YES
+               PERFORM  8300-PRINT-LINE
+                   THRU 8300-PRINT-LINE-X
+28674G     END-IF.
+
            PERFORM  2120-1000-READ
                THRU 2120-1000-READ-X.
- 
+
        4100-PROCESS-EXTRACTS-X.
            EXIT.
       /
+      *-------------------------
+28674G 4150-CLASSIFY-SEVERITY.
+      *-------------------------
+
+      *
+      * DERIVE A SEVERITY FROM THE IMPORT MESSAGE TEXT AND DECIDE
+      * WHETHER THIS DETAIL LINE QUALIFIES FOR PRINTING UNDER THE
+      * SEVERITY FILTER SELECTED FOR THE RUN.
+      *
+28674G     SET  WS-MSG-SEV-INFO             TO TRUE.
+28674G     MOVE ZERO                        TO WS-SEV-KEYWORD-CNT.
+28674G     INSPECT R2120-MESSAGE-DATA TALLYING WS-SEV-KEYWORD-CNT
+28674G         FOR ALL 'REJECT' 'ERROR' 'INVALID' 'FAILED'.
+
+28674G     IF   WS-SEV-KEYWORD-CNT          > ZERO
+28674G         SET  WS-MSG-SEV-ERROR        TO TRUE
+28674G     ELSE
+28674G         MOVE ZERO                    TO WS-SEV-KEYWORD-CNT
+28674G         INSPECT R2120-MESSAGE-DATA TALLYING WS-SEV-KEYWORD-CNT
+28674G             FOR ALL 'WARNING' 'WARN'
+28674G         IF   WS-SEV-KEYWORD-CNT      > ZERO
+28674G             SET  WS-MSG-SEV-WARNING  TO TRUE
+28674G         END-IF
+28674G     END-IF.
+
+28674G     SET  WS-PRT-DETAIL-YES           TO TRUE.
+
+28674G     EVALUATE TRUE
+28674G         WHEN WS-SEV-FILT-ALL
+28674G             CONTINUE
+28674G         WHEN WS-SEV-FILT-ERROR-ONLY
+28674G             IF   NOT WS-MSG-SEV-ERROR
+28674G                 SET  WS-PRT-DETAIL-NO TO TRUE
+28674G             END-IF
+28674G         WHEN WS-SEV-FILT-WARN-UP
+28674G             IF   WS-MSG-SEV-INFO
+28674G                 SET  WS-PRT-DETAIL-NO TO TRUE
+28674G             END-IF
+28674G     END-EVALUATE.
+
+28674G 4150-CLASSIFY-SEVERITY-X.
+28674G     EXIT.
+      /
       *---------------------
        7000-INIT-RUN-TITLES.
       *---------------------
@@ -551,6 +652,9 @@ APEX53     MOVE WGLOB-MAIN-PGM-ID          TO WHDG-PROGRAM-ID.
        9000-CLOSE-FILES.
       *-----------------
 
+28674G     PERFORM  BCF-4000-CLOSE
+28674G         THRU BCF-4000-CLOSE-X.
+
 P00045*    PERFORM  2120-4000-CLOSE
 P00045*        THRU 2120-4000-CLOSE-X.
  
