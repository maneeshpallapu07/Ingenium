@@ -0,0 +1,133 @@
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+
+       PROGRAM-ID. ASRQCNFX.
+
+       COPY XCWWCRHT.
+
+      *****************************************************************
+      **  MEMBER :  ASRQCNFX                                         **
+      **  REMARKS:  BATCH I/O PROGRAM FOR PROCESSING THE             **
+      **            POST-ISSUE CONFIRMATION-CALL FOLLOW-UP QUEUE     **
+      **            EXTRACT FILE                                     **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+3WJKE8**  09AUG26  DEV    CREATED FOR CONFIRMATION-CALL FOLLOW-UP    **
+      *****************************************************************
+
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+       COPY ACSSCNFX.
+      /
+      ***************
+       DATA DIVISION.
+      ***************
+
+       FILE SECTION.
+
+       COPY ACSDCNFX.
+
+       COPY ACSRCNFX.
+      /
+       WORKING-STORAGE SECTION.
+
+       COPY XCWWPGWS REPLACING '$VAR1' BY 'ASRQCNFX'.
+
+       COPY SQLCA.
+
+       01  WS-WORKING-STORAGE.
+           05  WS-FILE-OPEN-SWITCH          PIC X(01)  VALUE 'N'.
+               88  WS-FILE-IS-OPEN                     VALUE 'Y'.
+               88  WS-FILE-IS-CLOSED                   VALUE 'N'.
+      /
+       COPY XCWTFCMD.
+      /
+      *****************
+       LINKAGE SECTION.
+      *****************
+
+       01  WGLOB-GLOBAL-AREA.
+       COPY XCWWGLOB.
+      /
+       COPY ACSWCNFX.
+
+       01  WCNFX-LINK-RECORD         PIC X(78).
+      /
+       PROCEDURE DIVISION  USING WGLOB-GLOBAL-AREA
+                                 WCNFX-SEQ-IO-WORK-AREA
+                                 WCNFX-LINK-RECORD.
+
+      *--------------
+       0000-MAINLINE.
+      *--------------
+
+           IF  WS-FILE-IS-OPEN
+           AND (WCNFX-SEQ-IO-COMMAND = TFCMD-WRITE-RECORD
+           OR  WCNFX-SEQ-IO-COMMAND  = TFCMD-REWRITE-RECORD)
+               MOVE  WCNFX-LINK-RECORD TO RCNFX-SEQ-REC-INFO
+           END-IF.
+
+           EVALUATE WCNFX-SEQ-IO-COMMAND
+
+               WHEN TFCMD-READ-RECORD
+                    PERFORM  CNFX-1000-READ
+                        THRU CNFX-1000-READ-X
+
+               WHEN TFCMD-WRITE-RECORD
+                    PERFORM  CNFX-2000-WRITE
+                        THRU CNFX-2000-WRITE-X
+
+               WHEN TFCMD-OPEN-I-FILE
+                    PERFORM  CNFX-3000-OPEN-INPUT
+                        THRU CNFX-3000-OPEN-INPUT-X
+                    MOVE 'Y'           TO WS-FILE-OPEN-SWITCH
+
+               WHEN TFCMD-OPEN-O-FILE
+                    PERFORM  CNFX-4000-OPEN-OUTPUT
+                        THRU CNFX-4000-OPEN-OUTPUT-X
+                    MOVE 'Y'           TO WS-FILE-OPEN-SWITCH
+
+               WHEN TFCMD-CLOSE-FILE
+                    PERFORM  CNFX-5000-CLOSE
+                        THRU CNFX-5000-CLOSE-X
+                    MOVE 'N'           TO WS-FILE-OPEN-SWITCH
+
+               WHEN TFCMD-OPEN-EXTEND-FILE
+                    PERFORM  CNFX-6000-OPEN-EXTEND
+                        THRU CNFX-6000-OPEN-EXTEND-X
+                    MOVE 'Y'           TO WS-FILE-OPEN-SWITCH
+
+           END-EVALUATE.
+
+           IF  WS-FILE-IS-OPEN
+           AND (WCNFX-SEQ-IO-COMMAND = TFCMD-READ-RECORD
+           OR   WCNFX-SEQ-IO-COMMAND = TFCMD-READ-RECORD-FOR-UPDATE
+           OR   WCNFX-SEQ-IO-COMMAND = TFCMD-READNEXT-RECORD)
+                MOVE RCNFX-SEQ-REC-INFO    TO WCNFX-LINK-RECORD
+           END-IF.
+
+           GOBACK.
+
+       0000-MAINLINE-X.
+           EXIT.
+      /
+      *****************************************************************
+      * PROCESSING COPYBOOKS                                          *
+      *****************************************************************
+
+       COPY ACPICNFX.
+      /
+       COPY XCPL0030.
+
+      *****************************************************************
+      **  END OF PROGRAM ASRQCNFX                                    **
+      *****************************************************************
