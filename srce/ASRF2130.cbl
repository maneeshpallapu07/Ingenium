@@ -28,6 +28,7 @@ APEX54**  31DEC96   TJS    MODIFICATIONS FOR MAINTAINABILITY         **
 P00213**  10DEC01   DPK    IMPROVED CLIENT SEARCH FOR KATAKANA       **
 EN7281**  22DEC09   CTS    CHANGED FOR CLIENT MATCHING FOR ADDRESS   **
 MP334A**  03NOV17  CTS    CHANGES DONE FOR SUCCESSOR CATGEORY CODE   **
+PX0219**  09AUG26  DEV    ADD CONFIGURABLE FUZZY MATCH THRESHOLD     **
       *****************************************************************
       /
       **********************
@@ -52,6 +53,19 @@ APEX53 COPY XCWWPGWS REPLACING '$VAR1' BY 'ASRF2130'.
 P00213*        10  WS-CLI-GIV-NM-INIT           PIC X(01).
 P00213         10  WS-CLI-GIV-NM-INIT           PIC X(25).
 P00213*        10  FILLER                       PIC X(24).
+PX0219     05  WS-INPUT-GIV-SNDX                PIC X(04).
+PX0219     05  WS-INPUT-SUR-SNDX                PIC X(04).
+PX0219     05  WS-SNDX-INPUT-NM                 PIC X(25).
+PX0219     05  WS-SNDX-BUILD                     PIC X(04).
+PX0219     05  WS-SNDX-CODE                      PIC X(01).
+PX0219     05  WS-SNDX-LAST-CODE                 PIC X(01).
+PX0219     05  WS-SNDX-IDX                       PIC 9(02) COMP.
+PX0219     05  WS-SNDX-BLD-IDX                   PIC 9(02) COMP.
+PX0219     05  WS-FUZZY-SCORE                    PIC 9(03).
+PX0219     05  WS-FUZZY-BEST-SCORE               PIC 9(03).
+PX0219     05  WS-FUZZY-BEST-CLI-ID              PIC X(10).
+PX0219     05  WS-SIML-GIV-MATCH-CNT             PIC 9(02).
+PX0219     05  WS-SIML-SUR-MATCH-CNT             PIC 9(02).
 010309/
 010309 COPY XCWWWKDT.
       /
