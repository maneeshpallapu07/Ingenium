@@ -0,0 +1,116 @@
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+
+       PROGRAM-ID. ASRQWCNF.
+
+       COPY XCWWCRHT.
+
+      *****************************************************************
+      **  MEMBER :  ASRQWCNF                                         **
+      **  REMARKS:  BATCH I/O PROGRAM FOR READING THE INCOMING WIRE  **
+      **            TRANSFER CONFIRMATION EXTRACT FILE.               **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+86074G**  09AUG26  DEV    CREATED FOR WIRE-TRANSFER RECONCILIATION   **
+      *****************************************************************
+
+      /
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+       COPY ACSSWCNF.
+      /
+      ***************
+       DATA DIVISION.
+      ***************
+
+       FILE SECTION.
+
+       COPY ACSDWCNF.
+
+       COPY ACSRWCNF.
+      /
+       WORKING-STORAGE SECTION.
+
+       COPY XCWWPGWS REPLACING '$VAR1' BY 'ASRQWCNF'.
+
+       COPY SQLCA.
+
+       01  WS-WORKING-STORAGE.
+           05  WS-FILE-OPEN-SWITCH          PIC X(01)  VALUE 'N'.
+               88  WS-FILE-IS-OPEN                     VALUE 'Y'.
+               88  WS-FILE-IS-CLOSED                   VALUE 'N'.
+      /
+       COPY XCWTFCMD.
+      /
+      *****************
+       LINKAGE SECTION.
+      *****************
+
+       01  WGLOB-GLOBAL-AREA.
+       COPY XCWWGLOB.
+      /
+       COPY ACSWWCNF.
+
+       01  WWCNF-LINK-RECORD         PIC X(80).
+      /
+       PROCEDURE DIVISION  USING WGLOB-GLOBAL-AREA
+                                 WWCNF-SEQ-IO-WORK-AREA
+                                 WWCNF-LINK-RECORD.
+
+      *--------------
+       0000-MAINLINE.
+      *--------------
+
+           EVALUATE WWCNF-SEQ-IO-COMMAND
+
+               WHEN TFCMD-READ-RECORD
+                    PERFORM  WCNF-1000-READ
+                        THRU WCNF-1000-READ-X
+
+               WHEN TFCMD-READ-NEXT
+                    PERFORM  WCNF-1000-READ
+                        THRU WCNF-1000-READ-X
+
+               WHEN TFCMD-OPEN-I-FILE
+                    PERFORM  WCNF-3000-OPEN-INPUT
+                        THRU WCNF-3000-OPEN-INPUT-X
+                    MOVE 'Y'           TO WS-FILE-OPEN-SWITCH
+
+               WHEN TFCMD-CLOSE-FILE
+                    PERFORM  WCNF-4000-CLOSE
+                        THRU WCNF-4000-CLOSE-X
+                    MOVE 'N'           TO WS-FILE-OPEN-SWITCH
+
+           END-EVALUATE.
+
+           IF  WS-FILE-IS-OPEN
+           AND (WWCNF-SEQ-IO-COMMAND = TFCMD-READ-RECORD
+           OR   WWCNF-SEQ-IO-COMMAND = TFCMD-READ-NEXT)
+                MOVE RWCNF-REC-INFO    TO WWCNF-LINK-RECORD
+           END-IF.
+
+           GOBACK.
+
+       0000-MAINLINE-X.
+           EXIT.
+      /
+      *****************************************************************
+      * PROCESSING COPYBOOKS                                          *
+      *****************************************************************
+
+       COPY ACPIWCNF.
+      /
+       COPY XCPL0030.
+
+      *****************************************************************
+      **                 END OF PROGRAM ASRQWCNF                     **
+      *****************************************************************
