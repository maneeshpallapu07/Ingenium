@@ -0,0 +1,132 @@
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+
+       PROGRAM-ID. ASRQUCNV.
+
+       COPY XCWWCRHT.
+
+      *****************************************************************
+      **  MEMBER :  ASRQUCNV                                         **
+      **  REMARKS:  BATCH I/O PROGRAM FOR PROCESSING THE             **
+      **            UPLOAD CONVERSION EXTRACT FILE                   **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+2NYA5G**  09AUG26  DEV    CREATED FOR UPLOAD CONVERSION EXTRACT PROCE**
+      *****************************************************************
+
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+       COPY ACSSUCNV.
+      /
+      ***************
+       DATA DIVISION.
+      ***************
+
+       FILE SECTION.
+
+       COPY ACSDUCNV.
+
+       COPY ACSRUCNV.
+      /
+       WORKING-STORAGE SECTION.
+
+       COPY XCWWPGWS REPLACING '$VAR1' BY 'ASRQUCNV'.
+
+       COPY SQLCA.
+
+       01  WS-WORKING-STORAGE.
+           05  WS-FILE-OPEN-SWITCH          PIC X(01)  VALUE 'N'.
+               88  WS-FILE-IS-OPEN                     VALUE 'Y'.
+               88  WS-FILE-IS-CLOSED                   VALUE 'N'.
+      /
+       COPY XCWTFCMD.
+      /
+      *****************
+       LINKAGE SECTION.
+      *****************
+
+       01  WGLOB-GLOBAL-AREA.
+       COPY XCWWGLOB.
+      /
+       COPY ACSWUCNV.
+
+       01  WUCNV-LINK-RECORD         PIC X(196).
+      /
+       PROCEDURE DIVISION  USING WGLOB-GLOBAL-AREA
+                                 WUCNV-SEQ-IO-WORK-AREA
+                                 WUCNV-LINK-RECORD.
+
+      *--------------
+       0000-MAINLINE.
+      *--------------
+
+           IF  WS-FILE-IS-OPEN
+           AND (WUCNV-SEQ-IO-COMMAND = TFCMD-WRITE-RECORD
+           OR  WUCNV-SEQ-IO-COMMAND  = TFCMD-REWRITE-RECORD)
+               MOVE  WUCNV-LINK-RECORD TO RUCNV-REC-INFO
+           END-IF.
+
+           EVALUATE WUCNV-SEQ-IO-COMMAND
+
+               WHEN TFCMD-READ-RECORD
+                    PERFORM  UCNV-1000-READ
+                        THRU UCNV-1000-READ-X
+
+               WHEN TFCMD-WRITE-RECORD
+                    PERFORM  UCNV-2000-WRITE
+                        THRU UCNV-2000-WRITE-X
+
+               WHEN TFCMD-OPEN-I-FILE
+                    PERFORM  UCNV-3000-OPEN-INPUT
+                        THRU UCNV-3000-OPEN-INPUT-X
+                    MOVE 'Y'           TO WS-FILE-OPEN-SWITCH
+
+               WHEN TFCMD-OPEN-O-FILE
+                    PERFORM  UCNV-4000-OPEN-OUTPUT
+                        THRU UCNV-4000-OPEN-OUTPUT-X
+                    MOVE 'Y'           TO WS-FILE-OPEN-SWITCH
+
+               WHEN TFCMD-CLOSE-FILE
+                    PERFORM  UCNV-5000-CLOSE
+                        THRU UCNV-5000-CLOSE-X
+                    MOVE 'N'           TO WS-FILE-OPEN-SWITCH
+
+               WHEN TFCMD-OPEN-EXTEND-FILE
+                    PERFORM  UCNV-6000-OPEN-EXTEND
+                        THRU UCNV-6000-OPEN-EXTEND-X
+                    MOVE 'Y'           TO WS-FILE-OPEN-SWITCH
+
+           END-EVALUATE.
+
+           IF  WS-FILE-IS-OPEN
+           AND (WUCNV-SEQ-IO-COMMAND = TFCMD-READ-RECORD
+           OR   WUCNV-SEQ-IO-COMMAND = TFCMD-READ-RECORD-FOR-UPDATE
+           OR   WUCNV-SEQ-IO-COMMAND = TFCMD-READNEXT-RECORD)
+                MOVE RUCNV-REC-INFO    TO WUCNV-LINK-RECORD
+           END-IF.
+
+           GOBACK.
+
+       0000-MAINLINE-X.
+           EXIT.
+      /
+      *****************************************************************
+      * PROCESSING COPYBOOKS                                          *
+      *****************************************************************
+
+       COPY ACPIUCNV.
+      /
+       COPY XCPL0030.
+
+      *****************************************************************
+      **  END OF PROGRAM ASRQUCNV                                    **
+      *****************************************************************
