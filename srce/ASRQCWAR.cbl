@@ -0,0 +1,133 @@
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+
+       PROGRAM-ID. ASRQCWAR.
+
+       COPY XCWWCRHT.
+
+      *****************************************************************
+      **  MEMBER :  ASRQCWAR                                         **
+      **  REMARKS:  BATCH I/O PROGRAM FOR PROCESSING THE             **
+      **            CASH-WITH-APP RECEIPT EXTRACT FILE USED BY THE   **
+      **            RECEIPT/POLICY RECONCILIATION REPORT             **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+7SL8OF**  09AUG26  DEV    CREATED FOR CWA RECEIPT RECONCILIATION     **
+      *****************************************************************
+
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+       COPY ACSSCWAR.
+      /
+      ***************
+       DATA DIVISION.
+      ***************
+
+       FILE SECTION.
+
+       COPY ACSDCWAR.
+
+       COPY ACSRCWAR.
+      /
+       WORKING-STORAGE SECTION.
+
+       COPY XCWWPGWS REPLACING '$VAR1' BY 'ASRQCWAR'.
+
+       COPY SQLCA.
+
+       01  WS-WORKING-STORAGE.
+           05  WS-FILE-OPEN-SWITCH          PIC X(01)  VALUE 'N'.
+               88  WS-FILE-IS-OPEN                     VALUE 'Y'.
+               88  WS-FILE-IS-CLOSED                   VALUE 'N'.
+      /
+       COPY XCWTFCMD.
+      /
+      *****************
+       LINKAGE SECTION.
+      *****************
+
+       01  WGLOB-GLOBAL-AREA.
+       COPY XCWWGLOB.
+      /
+       COPY ACSWCWAR.
+
+       01  WCWAR-LINK-RECORD         PIC X(81).
+      /
+       PROCEDURE DIVISION  USING WGLOB-GLOBAL-AREA
+                                 WCWAR-SEQ-IO-WORK-AREA
+                                 WCWAR-LINK-RECORD.
+
+      *--------------
+       0000-MAINLINE.
+      *--------------
+
+           IF  WS-FILE-IS-OPEN
+           AND (WCWAR-SEQ-IO-COMMAND = TFCMD-WRITE-RECORD
+           OR  WCWAR-SEQ-IO-COMMAND  = TFCMD-REWRITE-RECORD)
+               MOVE  WCWAR-LINK-RECORD TO RCWAE-REC-INFO
+           END-IF.
+
+           EVALUATE WCWAR-SEQ-IO-COMMAND
+
+               WHEN TFCMD-READ-RECORD
+                    PERFORM  CWAR-1000-READ
+                        THRU CWAR-1000-READ-X
+
+               WHEN TFCMD-WRITE-RECORD
+                    PERFORM  CWAR-2000-WRITE
+                        THRU CWAR-2000-WRITE-X
+
+               WHEN TFCMD-OPEN-I-FILE
+                    PERFORM  CWAR-3000-OPEN-INPUT
+                        THRU CWAR-3000-OPEN-INPUT-X
+                    MOVE 'Y'           TO WS-FILE-OPEN-SWITCH
+
+               WHEN TFCMD-OPEN-O-FILE
+                    PERFORM  CWAR-4000-OPEN-OUTPUT
+                        THRU CWAR-4000-OPEN-OUTPUT-X
+                    MOVE 'Y'           TO WS-FILE-OPEN-SWITCH
+
+               WHEN TFCMD-CLOSE-FILE
+                    PERFORM  CWAR-5000-CLOSE
+                        THRU CWAR-5000-CLOSE-X
+                    MOVE 'N'           TO WS-FILE-OPEN-SWITCH
+
+               WHEN TFCMD-OPEN-EXTEND-FILE
+                    PERFORM  CWAR-6000-OPEN-EXTEND
+                        THRU CWAR-6000-OPEN-EXTEND-X
+                    MOVE 'Y'           TO WS-FILE-OPEN-SWITCH
+
+           END-EVALUATE.
+
+           IF  WS-FILE-IS-OPEN
+           AND (WCWAR-SEQ-IO-COMMAND = TFCMD-READ-RECORD
+           OR   WCWAR-SEQ-IO-COMMAND = TFCMD-READ-RECORD-FOR-UPDATE
+           OR   WCWAR-SEQ-IO-COMMAND = TFCMD-READNEXT-RECORD)
+                MOVE RCWAE-REC-INFO    TO WCWAR-LINK-RECORD
+           END-IF.
+
+           GOBACK.
+
+       0000-MAINLINE-X.
+           EXIT.
+      /
+      *****************************************************************
+      * PROCESSING COPYBOOKS                                          *
+      *****************************************************************
+
+       COPY ACPICWAR.
+      /
+       COPY XCPL0030.
+
+      *****************************************************************
+      **  END OF PROGRAM ASRQCWAR                                    **
+      *****************************************************************
