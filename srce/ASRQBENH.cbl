@@ -0,0 +1,132 @@
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+
+       PROGRAM-ID. ASRQBENH.
+
+       COPY XCWWCRHT.
+
+      *****************************************************************
+      **  MEMBER :  ASRQBENH                                         **
+      **  REMARKS:  BATCH I/O PROGRAM FOR PROCESSING THE             **
+      **            BENEFICIARY DESIGNATION EXCEPTION HOLD EXTRACT   **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+2AKUE1**  09AUG26  DEV    CREATED FOR BENEFICIARY DESIGNATION HOLD PR**
+      *****************************************************************
+
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+       COPY ACSSBENH.
+      /
+      ***************
+       DATA DIVISION.
+      ***************
+
+       FILE SECTION.
+
+       COPY ACSDBENH.
+
+       COPY ACSRBENH.
+      /
+       WORKING-STORAGE SECTION.
+
+       COPY XCWWPGWS REPLACING '$VAR1' BY 'ASRQBENH'.
+
+       COPY SQLCA.
+
+       01  WS-WORKING-STORAGE.
+           05  WS-FILE-OPEN-SWITCH          PIC X(01)  VALUE 'N'.
+               88  WS-FILE-IS-OPEN                     VALUE 'Y'.
+               88  WS-FILE-IS-CLOSED                   VALUE 'N'.
+      /
+       COPY XCWTFCMD.
+      /
+      *****************
+       LINKAGE SECTION.
+      *****************
+
+       01  WGLOB-GLOBAL-AREA.
+       COPY XCWWGLOB.
+      /
+       COPY ACSWBENH.
+
+       01  WBENH-LINK-RECORD         PIC X(77).
+      /
+       PROCEDURE DIVISION  USING WGLOB-GLOBAL-AREA
+                                 WBENH-SEQ-IO-WORK-AREA
+                                 WBENH-LINK-RECORD.
+
+      *--------------
+       0000-MAINLINE.
+      *--------------
+
+           IF  WS-FILE-IS-OPEN
+           AND (WBENH-SEQ-IO-COMMAND = TFCMD-WRITE-RECORD
+           OR  WBENH-SEQ-IO-COMMAND  = TFCMD-REWRITE-RECORD)
+               MOVE  WBENH-LINK-RECORD TO RBENH-SEQ-REC-INFO
+           END-IF.
+
+           EVALUATE WBENH-SEQ-IO-COMMAND
+
+               WHEN TFCMD-READ-RECORD
+                    PERFORM  BENH-1000-READ
+                        THRU BENH-1000-READ-X
+
+               WHEN TFCMD-WRITE-RECORD
+                    PERFORM  BENH-2000-WRITE
+                        THRU BENH-2000-WRITE-X
+
+               WHEN TFCMD-OPEN-I-FILE
+                    PERFORM  BENH-3000-OPEN-INPUT
+                        THRU BENH-3000-OPEN-INPUT-X
+                    MOVE 'Y'           TO WS-FILE-OPEN-SWITCH
+
+               WHEN TFCMD-OPEN-O-FILE
+                    PERFORM  BENH-4000-OPEN-OUTPUT
+                        THRU BENH-4000-OPEN-OUTPUT-X
+                    MOVE 'Y'           TO WS-FILE-OPEN-SWITCH
+
+               WHEN TFCMD-CLOSE-FILE
+                    PERFORM  BENH-5000-CLOSE
+                        THRU BENH-5000-CLOSE-X
+                    MOVE 'N'           TO WS-FILE-OPEN-SWITCH
+
+               WHEN TFCMD-OPEN-EXTEND-FILE
+                    PERFORM  BENH-6000-OPEN-EXTEND
+                        THRU BENH-6000-OPEN-EXTEND-X
+                    MOVE 'Y'           TO WS-FILE-OPEN-SWITCH
+
+           END-EVALUATE.
+
+           IF  WS-FILE-IS-OPEN
+           AND (WBENH-SEQ-IO-COMMAND = TFCMD-READ-RECORD
+           OR   WBENH-SEQ-IO-COMMAND = TFCMD-READ-RECORD-FOR-UPDATE
+           OR   WBENH-SEQ-IO-COMMAND = TFCMD-READNEXT-RECORD)
+                MOVE RBENH-SEQ-REC-INFO    TO WBENH-LINK-RECORD
+           END-IF.
+
+           GOBACK.
+
+       0000-MAINLINE-X.
+           EXIT.
+      /
+      *****************************************************************
+      * PROCESSING COPYBOOKS                                          *
+      *****************************************************************
+
+       COPY ACPIBENH.
+      /
+       COPY XCPL0030.
+
+      *****************************************************************
+      **  END OF PROGRAM ASRQBENH                                    **
+      *****************************************************************
