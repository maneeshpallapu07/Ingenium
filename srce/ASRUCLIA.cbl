@@ -18,6 +18,16 @@
 APEX54**  31DEC96  TJS    MODIFICATIONS FOR MAINTAINABILITY          **
 557700**  30SEP97  TJS    APEX UPLOAD 5.5                            **
 014590**  15DEC99  60     ARCHITECTURAL CHANGES                      **
+ZA0971**  09AUG26  DEV    ADDED ADDRESS EFFECTIVE/END DATE OVERLAP    **
+ZA0971**            CHECK SO A CORRECTED ADDRESS DOESN'T LEAVE TWO    **
+ZA0971**            "CURRENT" ADDRESSES ACTIVE AT ONCE ON THE SAME    **
+ZA0971**            CLIENT                                           **
+03726D**  09AUG26  DEV    ADDED COUNTRY-SPECIFIC POSTAL/ZIP CODE      **
+03726D**            FORMAT EDIT SO CLI_PSTL_CD IS VALIDATED AGAINST   **
+03726D**            THE US/CANADA PATTERN FOR RCLIA-CLI-CTRY-CD       **
+FU5028**  09AUG26  DEV    CLI_RES_NUM NOW CARRIES THE APEX RESIDENCE  **
+FU5028**            CONTACT TYPE INTO RCLIA-CLI-RES-TYP-CD INSTEAD    **
+FU5028**            OF COLLAPSING EVERY NUMBER TO 'A'                 **
       *****************************************************************
  
       **********************
@@ -44,6 +54,10 @@ APEX54**  31DEC96  TJS    MODIFICATIONS FOR MAINTAINABILITY          **
                10  WS-POSTAL-CODE-OUT-FIRST3 PIC X(03).
                10  FILLER                    PIC X(01) VALUE SPACE.
                10  WS-POSTAL-CODE-OUT-LAST3  PIC X(03).
+03726D     05  WPSTL-INPUT-CD                PIC X(10).
+03726D     05  WPSTL-FORMAT-SW               PIC X(01).
+03726D         88  WPSTL-FORMAT-OK                VALUE 'Y'.
+03726D         88  WPSTL-FORMAT-BAD                VALUE 'N'.
       /
       *****************************************************************
       *  COMMON COPYBOOKS
@@ -55,6 +69,10 @@ APEX54**  31DEC96  TJS    MODIFICATIONS FOR MAINTAINABILITY          **
       *****************************************************************
        COPY ACFRUTTB.
        COPY ACFWUTTB.
+ZA0971*
+ZA0971*    WORK AREA FOR THE ADDRESS EFFECTIVE/END DATE OVERLAP CHECK
+ZA0971*
+ZA0971 COPY ACFWCLOV.
       /
       *****************************************************************
       *  CALLED MODULE PARAMETER INFORMATION
@@ -144,12 +162,22 @@ APEX54**  31DEC96  TJS    MODIFICATIONS FOR MAINTAINABILITY          **
            IF  RUFLD-UPLD-FLD-NM = 'ADDR_EFF_DT_NUM'
                MOVE LAPUP-INPUT-DATA        TO RCLIA-ADDR-EFF-DT-NUM
                MOVE WAPUP-C-YES             TO LAPUP-REC-CHANGED-SW
+ZA0971         IF  RCLIA-ADDR-EFF-DT-NUM NOT = SPACES
+ZA0971         AND RCLIA-ADDR-END-DT-NUM NOT = SPACES
+ZA0971             PERFORM  2050-CHECK-ADDR-OVERLAP
+ZA0971                 THRU 2050-CHECK-ADDR-OVERLAP-X
+ZA0971         END-IF
                GO TO 2000-PROCESS-CHAR-FIELD-X
            END-IF.
  
            IF  RUFLD-UPLD-FLD-NM = 'ADDR_END_DT_NUM'
                MOVE LAPUP-INPUT-DATA        TO RCLIA-ADDR-END-DT-NUM
                MOVE WAPUP-C-YES             TO LAPUP-REC-CHANGED-SW
+ZA0971         IF  RCLIA-ADDR-EFF-DT-NUM NOT = SPACES
+ZA0971         AND RCLIA-ADDR-END-DT-NUM NOT = SPACES
+ZA0971             PERFORM  2050-CHECK-ADDR-OVERLAP
+ZA0971                 THRU 2050-CHECK-ADDR-OVERLAP-X
+ZA0971         END-IF
                GO TO 2000-PROCESS-CHAR-FIELD-X
            END-IF.
  
@@ -190,14 +218,30 @@ APEX54**  31DEC96  TJS    MODIFICATIONS FOR MAINTAINABILITY          **
            END-IF.
  
            IF  RUFLD-UPLD-FLD-NM = 'CLI_PSTL_CD'
-               MOVE LAPUP-INPUT-DATA        TO RCLIA-CLI-PSTL-CD
-               MOVE WAPUP-C-YES             TO LAPUP-REC-CHANGED-SW
+03726D         MOVE LAPUP-INPUT-DATA        TO WPSTL-INPUT-CD
+03726D         PERFORM  2060-EDIT-PSTL-CD
+03726D             THRU 2060-EDIT-PSTL-CD-X
+03726D         IF  WPSTL-FORMAT-OK
+                   MOVE LAPUP-INPUT-DATA        TO RCLIA-CLI-PSTL-CD
+                   MOVE WAPUP-C-YES             TO LAPUP-REC-CHANGED-SW
+03726D         ELSE
+03726D             MOVE WAPUP-C-FIELD-CONV-ERR  TO LAPUP-RETURN-CD
+03726D         END-IF
                GO TO 2000-PROCESS-CHAR-FIELD-X
            END-IF.
  
            IF  RUFLD-UPLD-FLD-NM = 'CLI_RES_NUM'
                MOVE LAPUP-INPUT-DATA        TO RCLIA-CLI-RES-NUM
-               MOVE 'A'                     TO RCLIA-CLI-RES-TYP-CD
+FU5028         EVALUATE RUFLD-UPLD-FLD-APEX-NM
+FU5028             WHEN 'HOME'
+FU5028                 MOVE 'H'                 TO RCLIA-CLI-RES-TYP-CD
+FU5028             WHEN 'MOBILE'
+FU5028                 MOVE 'M'                 TO RCLIA-CLI-RES-TYP-CD
+FU5028             WHEN 'BUSINESS'
+FU5028                 MOVE 'B'                 TO RCLIA-CLI-RES-TYP-CD
+FU5028             WHEN OTHER
+FU5028                 MOVE 'A'                 TO RCLIA-CLI-RES-TYP-CD
+FU5028         END-EVALUATE
                MOVE WAPUP-C-YES             TO LAPUP-REC-CHANGED-SW
                GO TO 2000-PROCESS-CHAR-FIELD-X
            END-IF.
@@ -207,6 +251,72 @@ APEX54**  31DEC96  TJS    MODIFICATIONS FOR MAINTAINABILITY          **
        2000-PROCESS-CHAR-FIELD-X.
            EXIT.
       /
+ZA0971*----------------------------
+ZA0971 2050-CHECK-ADDR-OVERLAP.
+ZA0971*----------------------------
+ZA0971*
+ZA0971* BOTH THE EFFECTIVE AND END DATES ARE NOW ON THE RECORD -
+ZA0971* MAKE SURE THIS DATE RANGE DOESN'T OVERLAP AN ADDRESS THE
+ZA0971* CLIENT ALREADY HAS ON FILE, SO A CORRECTED ADDRESS DOESN'T
+ZA0971* LEAVE TWO "CURRENT" ADDRESSES ACTIVE AT THE SAME TIME.
+ZA0971*
+ZA0971     MOVE RCLIA-CLI-ID            TO WCLOV-CLI-ID.
+ZA0971     MOVE RCLIA-CLI-RES-NUM       TO WCLOV-CLI-RES-NUM.
+ZA0971     MOVE RCLIA-ADDR-EFF-DT-NUM   TO WCLOV-ADDR-EFF-DT-NUM.
+ZA0971     MOVE RCLIA-ADDR-END-DT-NUM   TO WCLOV-ADDR-END-DT-NUM.
+ZA0971
+ZA0971     PERFORM  CLOV-1000-CHECK-OVERLAP
+ZA0971         THRU CLOV-1000-CHECK-OVERLAP-X.
+ZA0971
+ZA0971     IF  WCLOV-OVERLAP-FOUND
+ZA0971         MOVE WAPUP-C-TRAN-CONV-ERR   TO LAPUP-RETURN-CD
+ZA0971     END-IF.
+ZA0971
+ZA0971 2050-CHECK-ADDR-OVERLAP-X.
+ZA0971     EXIT.
+      /
+03726D*----------------------
+03726D 2060-EDIT-PSTL-CD.
+03726D*----------------------
+03726D*
+03726D* VALIDATE THE POSTAL/ZIP CODE AGAINST THE PATTERN FOR THE
+03726D* COUNTRY ALREADY ON THE RECORD, SO A US ZIP FORMAT IS NOT
+03726D* ACCEPTED FOR A CANADIAN ADDRESS OR VICE-VERSA. IF THE
+03726D* COUNTRY HASN'T BEEN LOADED ONTO THE RECORD YET, PASS THE
+03726D* CODE THROUGH UNEDITED RATHER THAN REJECT ON UPLOAD ORDER.
+03726D*
+03726D     SET  WPSTL-FORMAT-OK             TO TRUE.
+03726D
+03726D     EVALUATE RCLIA-CLI-CTRY-CD
+03726D
+03726D         WHEN 'US'
+03726D             IF  NOT (WPSTL-INPUT-CD(1:5) IS NUMERIC
+03726D             AND     (WPSTL-INPUT-CD(6:5) = SPACES
+03726D                  OR (WPSTL-INPUT-CD(6:1) = '-'
+03726D                 AND  WPSTL-INPUT-CD(7:4) IS NUMERIC)))
+03726D                 SET  WPSTL-FORMAT-BAD    TO TRUE
+03726D             END-IF
+03726D
+03726D         WHEN 'CA'
+03726D             IF  NOT (WPSTL-INPUT-CD(1:1) IS ALPHABETIC
+03726D             AND      WPSTL-INPUT-CD(2:1) IS NUMERIC
+03726D             AND      WPSTL-INPUT-CD(3:1) IS ALPHABETIC
+03726D             AND      WPSTL-INPUT-CD(4:1) = SPACE
+03726D             AND      WPSTL-INPUT-CD(5:1) IS NUMERIC
+03726D             AND      WPSTL-INPUT-CD(6:1) IS ALPHABETIC
+03726D             AND      WPSTL-INPUT-CD(7:1) IS NUMERIC
+03726D             AND      WPSTL-INPUT-CD(8:2) = SPACES)
+03726D                 SET  WPSTL-FORMAT-BAD    TO TRUE
+03726D             END-IF
+03726D
+03726D         WHEN OTHER
+03726D             CONTINUE
+03726D
+03726D     END-EVALUATE.
+03726D
+03726D 2060-EDIT-PSTL-CD-X.
+03726D     EXIT.
+      /
       *------------------------
        3000-PROCESS-DATE-FIELD.
       *------------------------
@@ -345,6 +455,11 @@ APEX54**  31DEC96  TJS    MODIFICATIONS FOR MAINTAINABILITY          **
       *****************************************************************
        COPY ACPPUTTB.
       /
+ZA0971*
+ZA0971*    ADDRESS EFFECTIVE/END DATE OVERLAP CHECK
+ZA0971*
+ZA0971 COPY ACPPCLOV.
+      /
       *****************************************************************
       *  LINKAGE PROCESSING COPYBOOKS
       *****************************************************************
