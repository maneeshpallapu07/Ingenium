@@ -0,0 +1,409 @@
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+       PROGRAM-ID. ASBM9411.
+
+       COPY XCWWCRHT.
+
+      *****************************************************************
+      **  MEMBER :  ASBM9411                                         **
+      **  REMARKS:  RECONCILE THE INCOMING GROUP/BULK BILLING        **
+      **            REMITTANCE DETAIL EXTRACT (GBIL) AGAINST THE     **
+      **            APPLICATION UPLOAD POLICY TABLE (RUPOL). EACH    **
+      **            DETAIL ROW'S APPLICATION IS VERIFIED AGAINST     **
+      **            UPOL FOR EXISTENCE, BULK REMITTANCE NUMBER, AND  **
+      **            PREMIUM AMOUNT, AND THE INDIVIDUAL PREMIUMS FOR  **
+      **            EACH BULK REMITTANCE NUMBER ARE ACCUMULATED AND  **
+      **            COMPARED AGAINST THAT REMITTANCE'S DECLARED      **
+      **            BULK TOTAL AMOUNT. ANY MISMATCH, AT EITHER THE   **
+      **            INDIVIDUAL APPLICATION LEVEL OR THE BUNDLE       **
+      **            TOTAL LEVEL, IS WRITTEN TO THE GBRX FOLLOW-UP    **
+      **            EXTRACT SO GROUP ADMINISTRATORS CAN CONFIRM A    **
+      **            BULK PAYMENT COVERS EXACTLY THE APPLICATIONS IT  **
+      **            IS SUPPOSED TO BEFORE THE GROUP'S POLICIES GO    **
+      **            IN FORCE.                                        **
+      **  DOMAIN :  BC                                                **
+      **  CLASS  :  PD                                                **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+636180**  09AUG26  DEV    NEW PROGRAM                                **
+      *****************************************************************
+
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      ***************
+       DATA DIVISION.
+      ***************
+
+       FILE SECTION.
+
+       WORKING-STORAGE SECTION.
+
+       COPY XCWWPGWS REPLACING '$VAR1' BY 'ASBM9411'.
+
+       COPY SQLCA.
+
+       01  WS-COUNTERS.
+           05  WS-GBIL-REC-READ             PIC 9(07)  VALUE ZEROS.
+           05  WS-GBIL-MATCHED              PIC 9(07)  VALUE ZEROS.
+           05  WS-GBIL-NOT-MATCHED          PIC 9(07)  VALUE ZEROS.
+           05  WS-GBRX-REC-WRITTEN          PIC 9(07)  VALUE ZEROS.
+           05  WS-BULK-TOTAL-MISMATCH       PIC 9(07)  VALUE ZEROS.
+           05  WS-PIC-COUNTER               PIC Z(06)9.
+           05  WS-PIC-AMOUNT                PIC Z(11)9.99-.
+
+      * ACCUMULATION TABLE FOR THE BULK REMITTANCE TOTALS - ONE ENTRY
+      * PER DISTINCT RGBIL-BULK-REMIT-NUM SEEN ON THE DETAIL EXTRACT,
+      * HOLDING THE DECLARED BULK TOTAL AND THE RUNNING SUM OF THE
+      * INDIVIDUAL APPLICATION PREMIUMS BUNDLED UNDER IT.
+
+       01  WS-BULK-SUMM-WORK-AREA.
+           05  WS-BULK-SUMM-CNT             PIC 9(02)  COMP
+                                             VALUE ZERO.
+           05  WS-BULK-SUMM-TBL.
+               10  WS-BULK-SUMM-ENTRY OCCURS 50 TIMES
+                                       INDEXED BY WS-BULK-IDX.
+                   15  WS-BULK-SUMM-NUM      PIC X(10).
+                   15  WS-BULK-SUMM-DECL-AMT PIC S9(13)V9(02) COMP-3.
+                   15  WS-BULK-SUMM-ACT-AMT  PIC S9(13)V9(02) COMP-3.
+           05  WS-BULK-FOUND-SW              PIC X(01).
+               88  WS-BULK-FOUND                 VALUE 'Y'.
+               88  WS-BULK-NOT-FOUND             VALUE 'N'.
+
+       01  WS-PGM-WORK-AREA.
+           05  WS-FAIL-TYP-CD               PIC X(01).
+      /
+       COPY XCWTFCMD.
+      /
+       COPY ACSWGBIL.
+       COPY ACSWGBRX.
+       COPY ACFWUPOL.
+      /
+      *****************************************************************
+      * INPUT PARAMETER INFORMATION                                   *
+      *****************************************************************
+
+       01  WGLOB-GLOBAL-AREA.
+       COPY XCWWGLOB.
+
+       COPY ACFRUPOL.
+       COPY ACSRGBIL.
+       COPY ACSRGBRX.
+      /
+       PROCEDURE DIVISION.
+
+      *--------------
+       0000-MAINLINE.
+      *--------------
+
+           PERFORM  0100-OPEN-FILES
+               THRU 0100-OPEN-FILES-X.
+
+           PERFORM  0200-INITIALIZE
+               THRU 0200-INITIALIZE-X.
+
+           PERFORM  GBIL-1000-READ
+               THRU GBIL-1000-READ-X.
+
+           PERFORM  1000-PROCESS-GBIL
+               THRU 1000-PROCESS-GBIL-X
+               UNTIL WGBIL-SEQ-IO-EOF.
+
+           PERFORM  4000-CHECK-BULK-TOTALS
+               THRU 4000-CHECK-BULK-TOTALS-X.
+
+           PERFORM  5000-PRINT-GRAND-TOTALS
+               THRU 5000-PRINT-GRAND-TOTALS-X.
+
+           PERFORM  9999-CLOSE-FILES
+               THRU 9999-CLOSE-FILES-X.
+
+           STOP RUN.
+
+       0000-MAINLINE-X.
+           EXIT.
+      /
+      *----------------
+       0100-OPEN-FILES.
+      *----------------
+
+           PERFORM  GBIL-3000-OPEN-INPUT
+               THRU GBIL-3000-OPEN-INPUT-X.
+
+           PERFORM  GBRX-3000-OPEN-OUTPUT
+               THRU GBRX-3000-OPEN-OUTPUT-X.
+
+       0100-OPEN-FILES-X.
+           EXIT.
+      /
+      *----------------
+       0200-INITIALIZE.
+      *----------------
+
+           MOVE ZERO                   TO WS-GBIL-REC-READ.
+           MOVE ZERO                   TO WS-GBIL-MATCHED.
+           MOVE ZERO                   TO WS-GBIL-NOT-MATCHED.
+           MOVE ZERO                   TO WS-GBRX-REC-WRITTEN.
+           MOVE ZERO                   TO WS-BULK-TOTAL-MISMATCH.
+           MOVE ZERO                   TO WS-BULK-SUMM-CNT.
+
+       0200-INITIALIZE-X.
+           EXIT.
+      /
+      *--------------------
+       1000-PROCESS-GBIL.
+      *--------------------
+
+           ADD  1                      TO WS-GBIL-REC-READ.
+
+           PERFORM  2000-CHECK-MATCHING-APP
+               THRU 2000-CHECK-MATCHING-APP-X.
+
+           PERFORM  8010-ACCUM-BULK-TOTAL
+               THRU 8010-ACCUM-BULK-TOTAL-X.
+
+           PERFORM  GBIL-1000-READ
+               THRU GBIL-1000-READ-X.
+
+       1000-PROCESS-GBIL-X.
+           EXIT.
+      /
+      *------------------------------
+       2000-CHECK-MATCHING-APP.
+      *------------------------------
+
+           MOVE RGBIL-APP-ID           TO WUPOL-APP-ID.
+           PERFORM  UPOL-1000-READ
+               THRU UPOL-1000-READ-X.
+
+           EVALUATE TRUE
+
+               WHEN WUPOL-IO-NOT-FOUND
+                    ADD  1               TO WS-GBIL-NOT-MATCHED
+                    MOVE '1'             TO WS-FAIL-TYP-CD
+                    PERFORM  3200-WRITE-GBRX-REC
+                        THRU 3200-WRITE-GBRX-REC-X
+
+               WHEN RUPOL-BULK-REMIT-NUM NOT = RGBIL-BULK-REMIT-NUM
+                    ADD  1               TO WS-GBIL-NOT-MATCHED
+                    MOVE '2'             TO WS-FAIL-TYP-CD
+                    PERFORM  3200-WRITE-GBRX-REC
+                        THRU 3200-WRITE-GBRX-REC-X
+
+               WHEN RUPOL-PYMT-AMT NOT = RGBIL-APP-PREM-AMT
+                    ADD  1               TO WS-GBIL-NOT-MATCHED
+                    MOVE '3'             TO WS-FAIL-TYP-CD
+                    PERFORM  3200-WRITE-GBRX-REC
+                        THRU 3200-WRITE-GBRX-REC-X
+
+               WHEN OTHER
+                    ADD  1               TO WS-GBIL-MATCHED
+
+           END-EVALUATE.
+
+       2000-CHECK-MATCHING-APP-X.
+           EXIT.
+      /
+      *-----------------------
+       3200-WRITE-GBRX-REC.
+      *-----------------------
+
+           MOVE SPACES                     TO RGBRX-SEQ-REC-INFO.
+           MOVE RGBIL-BULK-REMIT-NUM       TO RGBRX-BULK-REMIT-NUM.
+           MOVE RGBIL-APP-ID               TO RGBRX-APP-ID.
+           MOVE RGBIL-APP-PREM-AMT         TO RGBRX-DECL-AMT.
+           MOVE RUPOL-PYMT-AMT             TO RGBRX-ACTUAL-AMT.
+           MOVE WS-FAIL-TYP-CD             TO RGBRX-FAIL-TYP-CD.
+           MOVE WGLOB-PROCESS-DATE         TO RGBRX-DETECT-DT.
+           SET  RGBRX-NOT-CLEARED          TO TRUE.
+           MOVE SPACES                     TO RGBRX-CLEARED-USER-ID.
+           MOVE SPACES                     TO RGBRX-CLEARED-DT.
+
+           PERFORM  GBRX-1000-WRITE
+               THRU GBRX-1000-WRITE-X.
+
+           ADD  1                          TO WS-GBRX-REC-WRITTEN.
+
+       3200-WRITE-GBRX-REC-X.
+           EXIT.
+      /
+      *---------------------------
+       8010-ACCUM-BULK-TOTAL.
+      *---------------------------
+      *
+      * SEARCH THE BULK SUMMARY TABLE FOR THIS DETAIL ROW'S REMITTANCE
+      * NUMBER AND EITHER ADD ITS PREMIUM TO THE EXISTING ENTRY OR
+      * START A NEW ONE.
+      *
+           SET  WS-BULK-NOT-FOUND          TO TRUE.
+
+           PERFORM  8020-FIND-BULK-ENTRY
+               THRU 8020-FIND-BULK-ENTRY-X
+               VARYING WS-BULK-IDX FROM 1 BY 1
+               UNTIL WS-BULK-IDX > WS-BULK-SUMM-CNT
+               OR     WS-BULK-FOUND.
+
+           IF  WS-BULK-FOUND
+               ADD  RGBIL-APP-PREM-AMT TO
+                   WS-BULK-SUMM-ACT-AMT (WS-BULK-IDX)
+           ELSE
+               IF  WS-BULK-SUMM-CNT < 50
+                   ADD  1                       TO WS-BULK-SUMM-CNT
+                   SET  WS-BULK-IDX             TO WS-BULK-SUMM-CNT
+                   MOVE RGBIL-BULK-REMIT-NUM    TO
+                       WS-BULK-SUMM-NUM (WS-BULK-IDX)
+                   MOVE RGBIL-BULK-TOTAL-AMT    TO
+                       WS-BULK-SUMM-DECL-AMT (WS-BULK-IDX)
+                   MOVE RGBIL-APP-PREM-AMT      TO
+                       WS-BULK-SUMM-ACT-AMT (WS-BULK-IDX)
+               END-IF
+           END-IF.
+
+       8010-ACCUM-BULK-TOTAL-X.
+           EXIT.
+      /
+      *---------------------------
+       8020-FIND-BULK-ENTRY.
+      *---------------------------
+
+           IF  WS-BULK-SUMM-NUM (WS-BULK-IDX) = RGBIL-BULK-REMIT-NUM
+               SET  WS-BULK-FOUND           TO TRUE
+           END-IF.
+
+       8020-FIND-BULK-ENTRY-X.
+           EXIT.
+      /
+      *---------------------------
+       4000-CHECK-BULK-TOTALS.
+      *---------------------------
+      *
+      * ONCE EVERY DETAIL ROW HAS BEEN ACCUMULATED, COMPARE EACH
+      * BULK REMITTANCE'S RUNNING TOTAL AGAINST ITS DECLARED TOTAL
+      * AND FLAG ANY BUNDLE WHOSE APPLICATIONS DO NOT ADD UP.
+      *
+           PERFORM  4100-CHECK-ONE-BULK-TOTAL
+               THRU 4100-CHECK-ONE-BULK-TOTAL-X
+               VARYING WS-BULK-IDX FROM 1 BY 1
+               UNTIL WS-BULK-IDX > WS-BULK-SUMM-CNT.
+
+       4000-CHECK-BULK-TOTALS-X.
+           EXIT.
+      /
+      *-------------------------------
+       4100-CHECK-ONE-BULK-TOTAL.
+      *-------------------------------
+
+           IF  WS-BULK-SUMM-ACT-AMT (WS-BULK-IDX) NOT =
+               WS-BULK-SUMM-DECL-AMT (WS-BULK-IDX)
+
+               MOVE SPACES                  TO RGBRX-SEQ-REC-INFO
+               MOVE WS-BULK-SUMM-NUM (WS-BULK-IDX)  TO
+                   RGBRX-BULK-REMIT-NUM
+               MOVE SPACES                  TO RGBRX-APP-ID
+               MOVE WS-BULK-SUMM-DECL-AMT (WS-BULK-IDX) TO
+                   RGBRX-DECL-AMT
+               MOVE WS-BULK-SUMM-ACT-AMT (WS-BULK-IDX)  TO
+                   RGBRX-ACTUAL-AMT
+               SET  RGBRX-FAIL-TOTAL-MISMATCH TO TRUE
+               MOVE WGLOB-PROCESS-DATE      TO RGBRX-DETECT-DT
+               SET  RGBRX-NOT-CLEARED       TO TRUE
+               MOVE SPACES                  TO RGBRX-CLEARED-USER-ID
+               MOVE SPACES                  TO RGBRX-CLEARED-DT
+
+               PERFORM  GBRX-1000-WRITE
+                   THRU GBRX-1000-WRITE-X
+
+               ADD  1                       TO WS-GBRX-REC-WRITTEN
+               ADD  1                       TO WS-BULK-TOTAL-MISMATCH
+
+           END-IF.
+
+       4100-CHECK-ONE-BULK-TOTAL-X.
+           EXIT.
+      /
+      *------------------------
+       5000-PRINT-GRAND-TOTALS.
+      *------------------------
+
+      *MSG: TOTAL NUMBER OF BULK BILLING DETAIL ROWS READ @1
+           MOVE 'AS94110001'           TO WGLOB-MSG-REF-INFO.
+           MOVE WS-GBIL-REC-READ       TO WS-PIC-COUNTER.
+           MOVE WS-PIC-COUNTER         TO WGLOB-MSG-PARM (1).
+           PERFORM  0260-1000-GENERATE-MESSAGE
+               THRU 0260-1000-GENERATE-MESSAGE-X.
+
+      *MSG: TOTAL NUMBER OF APPLICATIONS MATCHED TO UPOL @1
+           MOVE 'AS94110002'           TO WGLOB-MSG-REF-INFO.
+           MOVE WS-GBIL-MATCHED        TO WS-PIC-COUNTER.
+           MOVE WS-PIC-COUNTER         TO WGLOB-MSG-PARM (1).
+           PERFORM  0260-1000-GENERATE-MESSAGE
+               THRU 0260-1000-GENERATE-MESSAGE-X.
+
+      *MSG: TOTAL NUMBER OF APPLICATIONS NOT MATCHED @1
+           MOVE 'AS94110003'           TO WGLOB-MSG-REF-INFO.
+           MOVE WS-GBIL-NOT-MATCHED    TO WS-PIC-COUNTER.
+           MOVE WS-PIC-COUNTER         TO WGLOB-MSG-PARM (1).
+           PERFORM  0260-1000-GENERATE-MESSAGE
+               THRU 0260-1000-GENERATE-MESSAGE-X.
+
+      *MSG: TOTAL NUMBER OF BULK REMITTANCES WITH A TOTAL MISMATCH @1
+           MOVE 'AS94110004'           TO WGLOB-MSG-REF-INFO.
+           MOVE WS-BULK-TOTAL-MISMATCH TO WS-PIC-COUNTER.
+           MOVE WS-PIC-COUNTER         TO WGLOB-MSG-PARM (1).
+           PERFORM  0260-1000-GENERATE-MESSAGE
+               THRU 0260-1000-GENERATE-MESSAGE-X.
+
+      *MSG: TOTAL NUMBER OF EXCEPTION RECORDS WRITTEN TO GBRX @1
+           MOVE 'AS94110005'           TO WGLOB-MSG-REF-INFO.
+           MOVE WS-GBRX-REC-WRITTEN    TO WS-PIC-COUNTER.
+           MOVE WS-PIC-COUNTER         TO WGLOB-MSG-PARM (1).
+           PERFORM  0260-1000-GENERATE-MESSAGE
+               THRU 0260-1000-GENERATE-MESSAGE-X.
+
+       5000-PRINT-GRAND-TOTALS-X.
+           EXIT.
+      /
+      *----------------
+       9999-CLOSE-FILES.
+      *----------------
+
+           PERFORM  GBIL-4000-CLOSE
+               THRU GBIL-4000-CLOSE-X.
+
+           PERFORM  GBRX-4000-CLOSE
+               THRU GBRX-4000-CLOSE-X.
+
+       9999-CLOSE-FILES-X.
+           EXIT.
+      /
+      *****************************************************************
+      * I/O PROCESSING COPYBOOKS                                      *
+      *****************************************************************
+       COPY ACPAGBIL.
+       COPY ACPNGBIL.
+       COPY ACPOGBIL.
+       COPY ACPLGBIL.
+
+       COPY ACPAGBRX.
+       COPY ACPNGBRX.
+       COPY ACPOGBRX.
+       COPY ACPLGBRX.
+
+       COPY ACPNUPOL.
+      /
+      *****************************************************************
+      *  ERROR HANDLING ROUTINES                                      *
+      *****************************************************************
+       COPY XCPL0030.
+       COPY XCPL0260.
+
+      *****************************************************************
+      **                 END OF PROGRAM ASBM9411                     **
+      *****************************************************************
