@@ -0,0 +1,287 @@
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+       PROGRAM-ID. ASBM9409.
+
+       COPY XCWWCRHT.
+
+      *****************************************************************
+      **  MEMBER :  ASBM9409                                         **
+      **  REMARKS:  SCAN EVERY ROW OF THE INCOMPLETENESS INFORMATION **
+      **            UPLOAD TABLE (UAPE), GROUP THEM BY INCMPLT-ID,   **
+      **            AND REPORT THE COUNT OF ITEMS IN EACH GROUP THAT **
+      **            HAVE BEEN OUTSTANDING LONGER THAN THE AGING      **
+      **            THRESHOLD BELOW - SO INCOMPLETENESS REASONS THAT **
+      **            ARE PILING UP CAN BE SEEN ACROSS ALL APPLICATIONS**
+      **            AT ONCE INSTEAD OF ONE APPLICATION AT A TIME.    **
+      **  DOMAIN :  UW                                                **
+      **  CLASS  :  PD                                                **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+260121**  09AUG26  DEV    NEW PROGRAM                                **
+      *****************************************************************
+
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      ***************
+       DATA DIVISION.
+      ***************
+
+       FILE SECTION.
+
+       WORKING-STORAGE SECTION.
+
+       COPY XCWWPGWS REPLACING '$VAR1' BY 'ASBM9409'.
+
+       COPY SQLCA.
+
+       01  WS-COUNTERS.
+           05  WS-RUAPE-REC-READ            PIC 9(07)  VALUE ZEROS.
+           05  WS-RUAPE-AGED                PIC 9(07)  VALUE ZEROS.
+           05  WS-PIC-COUNTER               PIC Z(06)9.
+
+      * SUBTOTAL TABLE FOR THE AGING REPORT - ONE ENTRY PER DISTINCT
+      * RUAPE-INCMPLT-ID SEEN AMONG THE AGED ITEMS.
+
+       01  WS-INCMPLT-SUMM-WORK-AREA.
+           05  WS-INCMPLT-SUMM-CNT          PIC 9(02)  COMP
+                                             VALUE ZERO.
+           05  WS-INCMPLT-SUMM-TBL.
+               10  WS-INCMPLT-SUMM-ENTRY OCCURS 50 TIMES
+                                       INDEXED BY WS-INCMPLT-IDX.
+                   15  WS-INCMPLT-SUMM-ID    PIC X(06).
+                   15  WS-INCMPLT-SUMM-TOT   PIC 9(05)  COMP.
+           05  WS-INCMPLT-FOUND-SW           PIC X(01).
+               88  WS-INCMPLT-FOUND              VALUE 'Y'.
+               88  WS-INCMPLT-NOT-FOUND          VALUE 'N'.
+
+      * AN INCOMPLETENESS ITEM ONLY GETS COUNTED AS AGED ONCE IT HAS
+      * BEEN OUTSTANDING LONGER THAN THIS MANY DAYS - A RECENTLY
+      * IDENTIFIED ITEM SIMPLY HASN'T HAD TIME TO BE RESOLVED YET.
+
+       01  WS-PGM-WORK-AREA.
+           05  WS-AGING-THRESHOLD-DAYS      PIC 9(05)  VALUE 30.
+           05  WS-DAYS-OUTSTANDING          PIC S9(05).
+           05  WS-TODAY-CCYYMMDD-GRP.
+               10  WS-TODAY-CCYY            PIC 9(04).
+               10  WS-TODAY-MM              PIC 9(02).
+               10  WS-TODAY-DD              PIC 9(02).
+           05  WS-TODAY-CCYYMMDD            REDEFINES
+               WS-TODAY-CCYYMMDD-GRP        PIC 9(08).
+           05  WS-IDNTFD-DT-CCYYMMDD-GRP.
+               10  WS-IDNTFD-DT-CCYY        PIC 9(04).
+               10  WS-IDNTFD-DT-MM          PIC 9(02).
+               10  WS-IDNTFD-DT-DD          PIC 9(02).
+           05  WS-IDNTFD-DT-CCYYMMDD        REDEFINES
+               WS-IDNTFD-DT-CCYYMMDD-GRP    PIC 9(08).
+
+      /
+       COPY ACFWUAPE.
+      /
+      *****************************************************************
+      * INPUT PARAMETER INFORMATION                                   *
+      *****************************************************************
+
+       01  WGLOB-GLOBAL-AREA.
+       COPY XCWWGLOB.
+
+       COPY ACFRUAPE.
+      /
+       PROCEDURE DIVISION.
+
+      *--------------
+       0000-MAINLINE.
+      *--------------
+
+           PERFORM  0200-INITIALIZE
+               THRU 0200-INITIALIZE-X.
+
+           PERFORM  RUAE-1000-BROWSE
+               THRU RUAE-1000-BROWSE-X.
+
+           PERFORM  RUAE-2000-FETCH-NEXT
+               THRU RUAE-2000-FETCH-NEXT-X.
+
+           PERFORM  1000-PROCESS-RUAPE
+               THRU 1000-PROCESS-RUAPE-X
+               UNTIL WUAPE-IO-EOF.
+
+           PERFORM  RUAE-3000-CLOSE-BROWSE
+               THRU RUAE-3000-CLOSE-BROWSE-X.
+
+           PERFORM  5000-PRINT-GRAND-TOTALS
+               THRU 5000-PRINT-GRAND-TOTALS-X.
+
+           STOP RUN.
+
+       0000-MAINLINE-X.
+           EXIT.
+      /
+      *----------------
+       0200-INITIALIZE.
+      *----------------
+
+           MOVE ZERO                   TO WS-RUAPE-REC-READ.
+           MOVE ZERO                   TO WS-RUAPE-AGED.
+           MOVE ZERO                   TO WS-INCMPLT-SUMM-CNT.
+
+       0200-INITIALIZE-X.
+           EXIT.
+      /
+      *--------------------
+       1000-PROCESS-RUAPE.
+      *--------------------
+
+           ADD  1                      TO WS-RUAPE-REC-READ.
+
+           PERFORM  2000-CHECK-AGING
+               THRU 2000-CHECK-AGING-X.
+
+           PERFORM  RUAE-2000-FETCH-NEXT
+               THRU RUAE-2000-FETCH-NEXT-X.
+
+       1000-PROCESS-RUAPE-X.
+           EXIT.
+      /
+      *------------------
+       2000-CHECK-AGING.
+      *------------------
+
+           PERFORM  2150-COMPUTE-DAYS-OUTSTANDING
+               THRU 2150-COMPUTE-DAYS-OUTSTANDING-X.
+
+           IF  WS-DAYS-OUTSTANDING > WS-AGING-THRESHOLD-DAYS
+               ADD  1                      TO WS-RUAPE-AGED
+               PERFORM  8010-ACCUM-INCMPLT-TOTAL
+                   THRU 8010-ACCUM-INCMPLT-TOTAL-X
+           END-IF.
+
+       2000-CHECK-AGING-X.
+           EXIT.
+      /
+      *----------------------------------
+       2150-COMPUTE-DAYS-OUTSTANDING.
+      *----------------------------------
+
+           ACCEPT  WS-TODAY-CCYYMMDD   FROM DATE YYYYMMDD.
+
+           MOVE RUAPE-INCMPLT-IDNTFD-DT (1:4)  TO WS-IDNTFD-DT-CCYY.
+           MOVE RUAPE-INCMPLT-IDNTFD-DT (6:2)  TO WS-IDNTFD-DT-MM.
+           MOVE RUAPE-INCMPLT-IDNTFD-DT (9:2)  TO WS-IDNTFD-DT-DD.
+
+           COMPUTE WS-DAYS-OUTSTANDING =
+               FUNCTION INTEGER-OF-DATE (WS-TODAY-CCYYMMDD)
+             - FUNCTION INTEGER-OF-DATE (WS-IDNTFD-DT-CCYYMMDD).
+
+       2150-COMPUTE-DAYS-OUTSTANDING-X.
+           EXIT.
+      /
+      *------------------------------
+       8010-ACCUM-INCMPLT-TOTAL.
+      *------------------------------
+      *
+      * SEARCH THE SUBTOTAL TABLE FOR THIS ITEM'S INCMPLT-ID AND
+      * EITHER BUMP THE EXISTING ENTRY OR ADD A NEW ONE.
+      *
+           SET  WS-INCMPLT-NOT-FOUND       TO TRUE.
+
+           PERFORM  8020-FIND-INCMPLT-ENTRY
+               THRU 8020-FIND-INCMPLT-ENTRY-X
+               VARYING WS-INCMPLT-IDX FROM 1 BY 1
+               UNTIL WS-INCMPLT-IDX > WS-INCMPLT-SUMM-CNT
+               OR     WS-INCMPLT-FOUND.
+
+           IF  WS-INCMPLT-FOUND
+               ADD  1               TO
+                   WS-INCMPLT-SUMM-TOT (WS-INCMPLT-IDX)
+           ELSE
+               IF  WS-INCMPLT-SUMM-CNT < 50
+                   ADD  1                       TO WS-INCMPLT-SUMM-CNT
+                   SET  WS-INCMPLT-IDX          TO WS-INCMPLT-SUMM-CNT
+                   MOVE RUAPE-INCMPLT-ID        TO
+                       WS-INCMPLT-SUMM-ID (WS-INCMPLT-IDX)
+                   MOVE 1                       TO
+                       WS-INCMPLT-SUMM-TOT (WS-INCMPLT-IDX)
+               END-IF
+           END-IF.
+
+       8010-ACCUM-INCMPLT-TOTAL-X.
+           EXIT.
+      /
+      *------------------------------
+       8020-FIND-INCMPLT-ENTRY.
+      *------------------------------
+
+           IF  WS-INCMPLT-SUMM-ID (WS-INCMPLT-IDX) = RUAPE-INCMPLT-ID
+               SET  WS-INCMPLT-FOUND        TO TRUE
+           END-IF.
+
+       8020-FIND-INCMPLT-ENTRY-X.
+           EXIT.
+      /
+      *------------------------
+       5000-PRINT-GRAND-TOTALS.
+      *------------------------
+
+      *MSG: TOTAL NUMBER OF INCOMPLETENESS ROWS READ @1
+           MOVE 'AS94090001'           TO WGLOB-MSG-REF-INFO.
+           MOVE WS-RUAPE-REC-READ      TO WS-PIC-COUNTER.
+           MOVE WS-PIC-COUNTER         TO WGLOB-MSG-PARM (1).
+           PERFORM  0260-1000-GENERATE-MESSAGE
+               THRU 0260-1000-GENERATE-MESSAGE-X.
+
+      *MSG: TOTAL NUMBER OF ITEMS AGED PAST THE THRESHOLD @1
+           MOVE 'AS94090002'           TO WGLOB-MSG-REF-INFO.
+           MOVE WS-RUAPE-AGED          TO WS-PIC-COUNTER.
+           MOVE WS-PIC-COUNTER         TO WGLOB-MSG-PARM (1).
+           PERFORM  0260-1000-GENERATE-MESSAGE
+               THRU 0260-1000-GENERATE-MESSAGE-X.
+
+           PERFORM  5100-PRINT-INCMPLT-SUBTOTAL
+               THRU 5100-PRINT-INCMPLT-SUBTOTAL-X
+               VARYING WS-INCMPLT-IDX FROM 1 BY 1
+               UNTIL WS-INCMPLT-IDX > WS-INCMPLT-SUMM-CNT.
+
+       5000-PRINT-GRAND-TOTALS-X.
+           EXIT.
+      /
+      *---------------------------
+       5100-PRINT-INCMPLT-SUBTOTAL.
+      *---------------------------
+
+      *MSG: AGED INCOMPLETENESS COUNT FOR REASON @1 IS @2
+           MOVE 'AS94090003'                       TO
+               WGLOB-MSG-REF-INFO.
+           MOVE WS-INCMPLT-SUMM-ID (WS-INCMPLT-IDX) TO
+               WGLOB-MSG-PARM (1).
+           MOVE WS-INCMPLT-SUMM-TOT (WS-INCMPLT-IDX) TO
+               WS-PIC-COUNTER.
+           MOVE WS-PIC-COUNTER                      TO
+               WGLOB-MSG-PARM (2).
+           PERFORM  0260-1000-GENERATE-MESSAGE
+               THRU 0260-1000-GENERATE-MESSAGE-X.
+
+       5100-PRINT-INCMPLT-SUBTOTAL-X.
+           EXIT.
+      /
+      *****************************************************************
+      * I/O PROCESSING COPYBOOKS                                      *
+      *****************************************************************
+       COPY ACPNRUAE.
+      /
+      *****************************************************************
+      *  ERROR HANDLING ROUTINES                                      *
+      *****************************************************************
+       COPY XCPL0030.
+       COPY XCPL0260.
+
+      *****************************************************************
+      **                 END OF PROGRAM ASBM9409                     **
+      *****************************************************************
