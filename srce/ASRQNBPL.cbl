@@ -0,0 +1,132 @@
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+
+       PROGRAM-ID. ASRQNBPL.
+
+       COPY XCWWCRHT.
+
+      *****************************************************************
+      **  MEMBER :  ASRQNBPL                                         **
+      **  REMARKS:  BATCH I/O PROGRAM FOR PROCESSING THE             **
+      **            NEW BUSINESS PIPELINE SUMMARY EXTRACT FILE       **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+6ZP3FB**  09AUG26  DEV    CREATED FOR NEW BUSINESS PIPELINE EXTRACT  **
+      *****************************************************************
+
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+       COPY ACSSNBPL.
+      /
+      ***************
+       DATA DIVISION.
+      ***************
+
+       FILE SECTION.
+
+       COPY ACSDNBPL.
+
+       COPY ACSRNBPL.
+      /
+       WORKING-STORAGE SECTION.
+
+       COPY XCWWPGWS REPLACING '$VAR1' BY 'ASRQNBPL'.
+
+       COPY SQLCA.
+
+       01  WS-WORKING-STORAGE.
+           05  WS-FILE-OPEN-SWITCH          PIC X(01)  VALUE 'N'.
+               88  WS-FILE-IS-OPEN                     VALUE 'Y'.
+               88  WS-FILE-IS-CLOSED                   VALUE 'N'.
+      /
+       COPY XCWTFCMD.
+      /
+      *****************
+       LINKAGE SECTION.
+      *****************
+
+       01  WGLOB-GLOBAL-AREA.
+       COPY XCWWGLOB.
+      /
+       COPY ACSWNBPL.
+
+       01  WNBPL-LINK-RECORD         PIC X(177).
+      /
+       PROCEDURE DIVISION  USING WGLOB-GLOBAL-AREA
+                                 WNBPL-SEQ-IO-WORK-AREA
+                                 WNBPL-LINK-RECORD.
+
+      *--------------
+       0000-MAINLINE.
+      *--------------
+
+           IF  WS-FILE-IS-OPEN
+           AND (WNBPL-SEQ-IO-COMMAND = TFCMD-WRITE-RECORD
+           OR  WNBPL-SEQ-IO-COMMAND  = TFCMD-REWRITE-RECORD)
+               MOVE  WNBPL-LINK-RECORD TO RNBPL-SEQ-REC-INFO
+           END-IF.
+
+           EVALUATE WNBPL-SEQ-IO-COMMAND
+
+               WHEN TFCMD-READ-RECORD
+                    PERFORM  NBPL-1000-READ
+                        THRU NBPL-1000-READ-X
+
+               WHEN TFCMD-WRITE-RECORD
+                    PERFORM  NBPL-2000-WRITE
+                        THRU NBPL-2000-WRITE-X
+
+               WHEN TFCMD-OPEN-I-FILE
+                    PERFORM  NBPL-3000-OPEN-INPUT
+                        THRU NBPL-3000-OPEN-INPUT-X
+                    MOVE 'Y'           TO WS-FILE-OPEN-SWITCH
+
+               WHEN TFCMD-OPEN-O-FILE
+                    PERFORM  NBPL-4000-OPEN-OUTPUT
+                        THRU NBPL-4000-OPEN-OUTPUT-X
+                    MOVE 'Y'           TO WS-FILE-OPEN-SWITCH
+
+               WHEN TFCMD-CLOSE-FILE
+                    PERFORM  NBPL-5000-CLOSE
+                        THRU NBPL-5000-CLOSE-X
+                    MOVE 'N'           TO WS-FILE-OPEN-SWITCH
+
+               WHEN TFCMD-OPEN-EXTEND-FILE
+                    PERFORM  NBPL-6000-OPEN-EXTEND
+                        THRU NBPL-6000-OPEN-EXTEND-X
+                    MOVE 'Y'           TO WS-FILE-OPEN-SWITCH
+
+           END-EVALUATE.
+
+           IF  WS-FILE-IS-OPEN
+           AND (WNBPL-SEQ-IO-COMMAND = TFCMD-READ-RECORD
+           OR   WNBPL-SEQ-IO-COMMAND = TFCMD-READ-RECORD-FOR-UPDATE
+           OR   WNBPL-SEQ-IO-COMMAND = TFCMD-READNEXT-RECORD)
+                MOVE RNBPL-SEQ-REC-INFO    TO WNBPL-LINK-RECORD
+           END-IF.
+
+           GOBACK.
+
+       0000-MAINLINE-X.
+           EXIT.
+      /
+      *****************************************************************
+      * PROCESSING COPYBOOKS                                          *
+      *****************************************************************
+
+       COPY ACPINBPL.
+      /
+       COPY XCPL0030.
+
+      *****************************************************************
+      **  END OF PROGRAM ASRQNBPL                                    **
+      *****************************************************************
