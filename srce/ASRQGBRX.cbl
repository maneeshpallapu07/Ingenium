@@ -0,0 +1,136 @@
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+
+       PROGRAM-ID. ASRQGBRX.
+
+       COPY XCWWCRHT.
+
+      *****************************************************************
+      **  MEMBER :  ASRQGBRX                                         **
+      **  REMARKS:  BATCH I/O PROGRAM FOR PROCESSING THE GROUP/BULK  **
+      **            BILLING RECONCILIATION EXCEPTION (HOLD) EXTRACT  **
+      **            FILE. BULK REMITTANCES/APPLICATIONS WRITTEN HERE **
+      **            STAY OUTSTANDING UNTIL THE GROUP ADMINISTRATOR   **
+      **            CLEARS THE EXCEPTION.                             **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+636180**  09AUG26  DEV    CREATED FOR BULK BILLING RECONCILIATION    **
+      *****************************************************************
+
+      /
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+       COPY ACSSGBRX.
+      /
+      ***************
+       DATA DIVISION.
+      ***************
+
+       FILE SECTION.
+
+       COPY ACSDGBRX.
+
+       COPY ACSRGBRX.
+      /
+       WORKING-STORAGE SECTION.
+
+       COPY XCWWPGWS REPLACING '$VAR1' BY 'ASRQGBRX'.
+
+       COPY SQLCA.
+
+       01  WS-WORKING-STORAGE.
+           05  WS-FILE-OPEN-SWITCH          PIC X(01)  VALUE 'N'.
+               88  WS-FILE-IS-OPEN                     VALUE 'Y'.
+               88  WS-FILE-IS-CLOSED                   VALUE 'N'.
+      /
+       COPY XCWTFCMD.
+      /
+      *****************
+       LINKAGE SECTION.
+      *****************
+
+       01  WGLOB-GLOBAL-AREA.
+       COPY XCWWGLOB.
+      /
+       COPY ACSWGBRX.
+
+       01  WGBRX-LINK-RECORD         PIC X(80).
+      /
+       PROCEDURE DIVISION  USING WGLOB-GLOBAL-AREA
+                                 WGBRX-SEQ-IO-WORK-AREA
+                                 WGBRX-LINK-RECORD.
+
+      *--------------
+       0000-MAINLINE.
+      *--------------
+
+           IF  WS-FILE-IS-OPEN
+           AND (WGBRX-SEQ-IO-COMMAND = TFCMD-WRITE-RECORD
+           OR  WGBRX-SEQ-IO-COMMAND  = TFCMD-REWRITE-RECORD)
+               MOVE  WGBRX-LINK-RECORD TO RGBRX-SEQ-REC-INFO
+           END-IF.
+
+           EVALUATE WGBRX-SEQ-IO-COMMAND
+
+               WHEN TFCMD-READ-RECORD
+                    PERFORM  GBRX-1000-READ
+                        THRU GBRX-1000-READ-X
+
+               WHEN TFCMD-WRITE-RECORD
+                    PERFORM  GBRX-2000-WRITE
+                        THRU GBRX-2000-WRITE-X
+
+               WHEN TFCMD-OPEN-I-FILE
+                    PERFORM  GBRX-3000-OPEN-INPUT
+                        THRU GBRX-3000-OPEN-INPUT-X
+                    MOVE 'Y'           TO WS-FILE-OPEN-SWITCH
+
+               WHEN TFCMD-OPEN-O-FILE
+                    PERFORM  GBRX-4000-OPEN-OUTPUT
+                        THRU GBRX-4000-OPEN-OUTPUT-X
+                    MOVE 'Y'           TO WS-FILE-OPEN-SWITCH
+
+               WHEN TFCMD-CLOSE-FILE
+                    PERFORM  GBRX-5000-CLOSE
+                        THRU GBRX-5000-CLOSE-X
+                    MOVE 'N'           TO WS-FILE-OPEN-SWITCH
+
+               WHEN TFCMD-OPEN-EXTEND-FILE
+                    PERFORM  GBRX-6000-OPEN-EXTEND
+                        THRU GBRX-6000-OPEN-EXTEND-X
+                    MOVE 'Y'           TO WS-FILE-OPEN-SWITCH
+
+           END-EVALUATE.
+
+           IF  WS-FILE-IS-OPEN
+           AND (WGBRX-SEQ-IO-COMMAND = TFCMD-READ-RECORD
+           OR   WGBRX-SEQ-IO-COMMAND = TFCMD-READ-RECORD-FOR-UPDATE
+           OR   WGBRX-SEQ-IO-COMMAND = TFCMD-READNEXT-RECORD)
+                MOVE RGBRX-SEQ-REC-INFO    TO WGBRX-LINK-RECORD
+           END-IF.
+
+           GOBACK.
+
+       0000-MAINLINE-X.
+           EXIT.
+      /
+      *****************************************************************
+      * PROCESSING COPYBOOKS                                          *
+      *****************************************************************
+
+       COPY ACPIGBRX.
+      /
+       COPY XCPL0030.
+
+      *****************************************************************
+      **                 END OF PROGRAM ASRQGBRX                     **
+      *****************************************************************
