@@ -17,6 +17,8 @@
       **                                                             **
 557700**  30SEP97  KLE    APEX UPLOAD 5.5                            **
 014590**  15DEC99  60     ARCHITECTURAL CHANGES                      **
+261699**  09AUG26  DEV    NON-NANP NUMBERS BYPASS AREA/EXCHANGE      **
+261699**                  SPLIT IN THE CHAR FIELD PATH               **
       *****************************************************************
  
       **********************
@@ -68,11 +70,13 @@
        COPY ACWLAPUP.
        COPY ACFRUFLD.
        COPY CCFRCLIC.
+261699 COPY CCFRCLIA.
       /
        PROCEDURE DIVISION  USING  WGLOB-GLOBAL-AREA
                                   LAPUP-PARM-AREA
                                   RUFLD-REC-INFO
-                                  RCLIC-REC-INFO.
+                                  RCLIC-REC-INFO
+261699                            RCLIA-REC-INFO.
  
       *--------------
        0000-MAINLINE.
@@ -91,7 +95,11 @@
                WHEN RUFLD-UPLD-FLD-TYP-COMPLEX
                     PERFORM  2000-PROCESS-COMPLEX-FIELD
                         THRU 2000-PROCESS-COMPLEX-FIELD-X
- 
+
+988192         WHEN RUFLD-UPLD-FLD-TYP-PHONE
+988192              PERFORM  3000-PROCESS-PHONE-FIELD
+988192                  THRU 3000-PROCESS-PHONE-FIELD-X
+
                WHEN RUFLD-UPLD-FLD-TYP-NUMERIC
                WHEN RUFLD-UPLD-FLD-TYP-TRANS-NAME
                WHEN RUFLD-UPLD-FLD-TYP-DATE
@@ -126,8 +134,19 @@
       *------------------------
        1000-PROCESS-CHAR-FIELD.
       *------------------------
- 
+261699*
+261699* A NUMBER OUTSIDE THE NORTH AMERICAN NUMBERING PLAN DOES NOT
+261699* FIT THE FIXED 3-3-4 AREA/EXCHANGE/LAST-FOUR GROUPING BELOW,
+261699* SO USE THE ADDRESS COUNTRY CODE ALREADY ON THE RECORD TO
+261699* CARRY A NON-US/CANADA NUMBER THROUGH AS ENTERED INSTEAD OF
+261699* FORCING IT INTO THAT LAYOUT.
+261699*
            IF  RUFLD-UPLD-FLD-NM = 'CLI_CNTCT_ID_TXT'
+261699         IF  RCLIA-CLI-CTRY-CD NOT = 'US'
+261699         AND RCLIA-CLI-CTRY-CD NOT = 'CA'
+261699             MOVE LAPUP-INPUT-DATA     TO RCLIC-CLI-CNTCT-ID-TXT
+261699             GO TO 1000-PROCESS-CHAR-FIELD-X
+261699         END-IF
                MOVE LAPUP-INPUT-DATA         TO WS-PHONE-NUMBER-IN
                MOVE WS-PNUM-IN-AREA          TO WS-PNUM-OUT-AREA
                MOVE WS-PNUM-IN-EXCHANGE      TO WS-PNUM-OUT-EXCHANGE
@@ -140,18 +159,26 @@
                MOVE WS-PHONE-NUMBER-OUT      TO RCLIC-CLI-CNTCT-ID-TXT
                GO TO 1000-PROCESS-CHAR-FIELD-X
            END-IF.
- 
+
            MOVE WAPUP-C-UNKNOWN-FIELD-ERR    TO LAPUP-RETURN-CD.
            MOVE SPACES                       TO RCLIC-CLI-CNTCT-ID-CD.
- 
+
        1000-PROCESS-CHAR-FIELD-X.
            EXIT.
       /
       *---------------------------
        2000-PROCESS-COMPLEX-FIELD.
       *---------------------------
- 
+261699*
+261699* SAME NON-NANP HANDLING AS 1000-PROCESS-CHAR-FIELD ABOVE - SEE
+261699* THE COMMENT THERE.
+261699*
            IF  RUFLD-UPLD-FLD-NM = 'CLI_CNTCT_ID_TXT'
+261699         IF  RCLIA-CLI-CTRY-CD NOT = 'US'
+261699         AND RCLIA-CLI-CTRY-CD NOT = 'CA'
+261699             MOVE LAPUP-INPUT-DATA     TO RCLIC-CLI-CNTCT-ID-TXT
+261699             GO TO 2000-PROCESS-COMPLEX-FIELD-X
+261699         END-IF
                MOVE LAPUP-INPUT-DATA         TO WS-PHONE-NUMBER-IN
                MOVE WS-PNUM-IN-AREA          TO WS-PNUM-OUT-AREA
                MOVE WS-PNUM-IN-EXCHANGE      TO WS-PNUM-OUT-EXCHANGE
@@ -171,6 +198,27 @@
        2000-PROCESS-COMPLEX-FIELD-X.
            EXIT.
       /
+      *-------------------------
+988192 3000-PROCESS-PHONE-FIELD.
+      *-------------------------
+      *
+      * INTERNATIONAL PHONE FIELD TYPE: A NUMBER OUTSIDE THE NORTH
+      * AMERICAN NUMBERING PLAN DOES NOT FIT THE FIXED 3-3-4 GROUPING
+      * BUILT ABOVE FOR THE COMPLEX/CHAR PHONE FIELD TYPES, SO THE
+      * VALUE (INCLUDING A LEADING '+' COUNTRY CODE, IF PRESENT) IS
+      * CARRIED THROUGH AS ENTERED RATHER THAN FORCED INTO THAT LAYOUT.
+      *
+988192     IF  RUFLD-UPLD-FLD-NM = 'CLI_CNTCT_ID_TXT'
+988192         MOVE LAPUP-INPUT-DATA         TO RCLIC-CLI-CNTCT-ID-TXT
+988192         GO TO 3000-PROCESS-PHONE-FIELD-X
+988192     END-IF.
+
+988192     MOVE WAPUP-C-UNKNOWN-FIELD-ERR    TO LAPUP-RETURN-CD.
+988192     MOVE SPACES                       TO RCLIC-CLI-CNTCT-ID-CD.
+
+988192 3000-PROCESS-PHONE-FIELD-X.
+988192     EXIT.
+      /
       *****************************************************************
       *  PROCESSING COPYBOOKS
       *****************************************************************
