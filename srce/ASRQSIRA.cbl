@@ -0,0 +1,139 @@
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+
+       PROGRAM-ID. ASRQSIRA.
+
+       COPY XCWWCRHT.
+
+      *****************************************************************
+      **  MEMBER :  ASRQSIRA                                         **
+      **  REMARKS:  BATCH I/O PROGRAM FOR PROCESSING THE SIR         **
+      **            (SATISFACTORY INSURABILITY REQUIREMENT)          **
+      **            DECISION AUDIT LOG FILE. ONE ROW IS WRITTEN      **
+      **            HERE FOR EVERY SIR-RELATED DECISION MADE DURING  **
+      **            CONVERSION, WHETHER THE REQUIREMENT WAS WRITTEN  **
+      **            OR SKIPPED, SO UNDERWRITING CAN AUDIT WHY (OR    **
+      **            WHY NOT) AN SIR WAS REQUESTED WITHOUT REVERSE-   **
+      **            ENGINEERING THE PLAN TABLE BY HAND.               **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+31871R**  09AUG26  DEV    CREATED FOR SIR DECISION AUDIT LOGGING     **
+      *****************************************************************
+
+      /
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+       COPY ACSSSIRA.
+      /
+      ***************
+       DATA DIVISION.
+      ***************
+
+       FILE SECTION.
+
+       COPY ACSDSIRA.
+
+       COPY ACSRSIRA.
+      /
+       WORKING-STORAGE SECTION.
+
+       COPY XCWWPGWS REPLACING '$VAR1' BY 'ASRQSIRA'.
+
+       COPY SQLCA.
+
+       01  WS-WORKING-STORAGE.
+           05  WS-FILE-OPEN-SWITCH          PIC X(01)  VALUE 'N'.
+               88  WS-FILE-IS-OPEN                     VALUE 'Y'.
+               88  WS-FILE-IS-CLOSED                   VALUE 'N'.
+      /
+       COPY XCWTFCMD.
+      /
+      *****************
+       LINKAGE SECTION.
+      *****************
+
+       01  WGLOB-GLOBAL-AREA.
+       COPY XCWWGLOB.
+      /
+       COPY ACSWSIRA.
+
+       01  WSIRA-LINK-RECORD         PIC X(80).
+      /
+       PROCEDURE DIVISION  USING WGLOB-GLOBAL-AREA
+                                 WSIRA-SEQ-IO-WORK-AREA
+                                 WSIRA-LINK-RECORD.
+
+      *--------------
+       0000-MAINLINE.
+      *--------------
+
+           IF  WS-FILE-IS-OPEN
+           AND (WSIRA-SEQ-IO-COMMAND = TFCMD-WRITE-RECORD
+           OR  WSIRA-SEQ-IO-COMMAND  = TFCMD-REWRITE-RECORD)
+               MOVE  WSIRA-LINK-RECORD TO RSIRA-SEQ-REC-INFO
+           END-IF.
+
+           EVALUATE WSIRA-SEQ-IO-COMMAND
+
+               WHEN TFCMD-READ-RECORD
+                    PERFORM  SIRA-1000-READ
+                        THRU SIRA-1000-READ-X
+
+               WHEN TFCMD-WRITE-RECORD
+                    PERFORM  SIRA-2000-WRITE
+                        THRU SIRA-2000-WRITE-X
+
+               WHEN TFCMD-OPEN-I-FILE
+                    PERFORM  SIRA-3000-OPEN-INPUT
+                        THRU SIRA-3000-OPEN-INPUT-X
+                    MOVE 'Y'           TO WS-FILE-OPEN-SWITCH
+
+               WHEN TFCMD-OPEN-O-FILE
+                    PERFORM  SIRA-4000-OPEN-OUTPUT
+                        THRU SIRA-4000-OPEN-OUTPUT-X
+                    MOVE 'Y'           TO WS-FILE-OPEN-SWITCH
+
+               WHEN TFCMD-CLOSE-FILE
+                    PERFORM  SIRA-5000-CLOSE
+                        THRU SIRA-5000-CLOSE-X
+                    MOVE 'N'           TO WS-FILE-OPEN-SWITCH
+
+               WHEN TFCMD-OPEN-EXTEND-FILE
+                    PERFORM  SIRA-6000-OPEN-EXTEND
+                        THRU SIRA-6000-OPEN-EXTEND-X
+                    MOVE 'Y'           TO WS-FILE-OPEN-SWITCH
+
+           END-EVALUATE.
+
+           IF  WS-FILE-IS-OPEN
+           AND (WSIRA-SEQ-IO-COMMAND = TFCMD-READ-RECORD
+           OR   WSIRA-SEQ-IO-COMMAND = TFCMD-READ-RECORD-FOR-UPDATE
+           OR   WSIRA-SEQ-IO-COMMAND = TFCMD-READNEXT-RECORD)
+                MOVE RSIRA-SEQ-REC-INFO    TO WSIRA-LINK-RECORD
+           END-IF.
+
+           GOBACK.
+
+       0000-MAINLINE-X.
+           EXIT.
+      /
+      *****************************************************************
+      * PROCESSING COPYBOOKS                                          *
+      *****************************************************************
+
+       COPY ACPISIRA.
+      /
+       COPY XCPL0030.
+
+      *****************************************************************
+      **                 END OF PROGRAM ASRQSIRA                     **
+      *****************************************************************
