@@ -0,0 +1,132 @@
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+
+       PROGRAM-ID. ASRQUCVG.
+
+       COPY XCWWCRHT.
+
+      *****************************************************************
+      **  MEMBER :  ASRQUCVG                                         **
+      **  REMARKS:  BATCH I/O PROGRAM FOR PROCESSING THE             **
+      **            UPLOAD COVERAGE EXTRACT FILE                     **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+9LL5ND**  09AUG26  DEV    CREATED FOR UPLOAD COVERAGE EXTRACT PROCESS**
+      *****************************************************************
+
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+       COPY ACSSUCVG.
+      /
+      ***************
+       DATA DIVISION.
+      ***************
+
+       FILE SECTION.
+
+       COPY ACSDUCVG.
+
+       COPY ACSRUCVG.
+      /
+       WORKING-STORAGE SECTION.
+
+       COPY XCWWPGWS REPLACING '$VAR1' BY 'ASRQUCVG'.
+
+       COPY SQLCA.
+
+       01  WS-WORKING-STORAGE.
+           05  WS-FILE-OPEN-SWITCH          PIC X(01)  VALUE 'N'.
+               88  WS-FILE-IS-OPEN                     VALUE 'Y'.
+               88  WS-FILE-IS-CLOSED                   VALUE 'N'.
+      /
+       COPY XCWTFCMD.
+      /
+      *****************
+       LINKAGE SECTION.
+      *****************
+
+       01  WGLOB-GLOBAL-AREA.
+       COPY XCWWGLOB.
+      /
+       COPY ACSWUCVG.
+
+       01  WUCVG-LINK-RECORD         PIC X(139).
+      /
+       PROCEDURE DIVISION  USING WGLOB-GLOBAL-AREA
+                                 WUCVG-SEQ-IO-WORK-AREA
+                                 WUCVG-LINK-RECORD.
+
+      *--------------
+       0000-MAINLINE.
+      *--------------
+
+           IF  WS-FILE-IS-OPEN
+           AND (WUCVG-SEQ-IO-COMMAND = TFCMD-WRITE-RECORD
+           OR  WUCVG-SEQ-IO-COMMAND  = TFCMD-REWRITE-RECORD)
+               MOVE  WUCVG-LINK-RECORD TO RUCVG-REC-INFO
+           END-IF.
+
+           EVALUATE WUCVG-SEQ-IO-COMMAND
+
+               WHEN TFCMD-READ-RECORD
+                    PERFORM  UCVG-1000-READ
+                        THRU UCVG-1000-READ-X
+
+               WHEN TFCMD-WRITE-RECORD
+                    PERFORM  UCVG-2000-WRITE
+                        THRU UCVG-2000-WRITE-X
+
+               WHEN TFCMD-OPEN-I-FILE
+                    PERFORM  UCVG-3000-OPEN-INPUT
+                        THRU UCVG-3000-OPEN-INPUT-X
+                    MOVE 'Y'           TO WS-FILE-OPEN-SWITCH
+
+               WHEN TFCMD-OPEN-O-FILE
+                    PERFORM  UCVG-4000-OPEN-OUTPUT
+                        THRU UCVG-4000-OPEN-OUTPUT-X
+                    MOVE 'Y'           TO WS-FILE-OPEN-SWITCH
+
+               WHEN TFCMD-CLOSE-FILE
+                    PERFORM  UCVG-5000-CLOSE
+                        THRU UCVG-5000-CLOSE-X
+                    MOVE 'N'           TO WS-FILE-OPEN-SWITCH
+
+               WHEN TFCMD-OPEN-EXTEND-FILE
+                    PERFORM  UCVG-6000-OPEN-EXTEND
+                        THRU UCVG-6000-OPEN-EXTEND-X
+                    MOVE 'Y'           TO WS-FILE-OPEN-SWITCH
+
+           END-EVALUATE.
+
+           IF  WS-FILE-IS-OPEN
+           AND (WUCVG-SEQ-IO-COMMAND = TFCMD-READ-RECORD
+           OR   WUCVG-SEQ-IO-COMMAND = TFCMD-READ-RECORD-FOR-UPDATE
+           OR   WUCVG-SEQ-IO-COMMAND = TFCMD-READNEXT-RECORD)
+                MOVE RUCVG-REC-INFO    TO WUCVG-LINK-RECORD
+           END-IF.
+
+           GOBACK.
+
+       0000-MAINLINE-X.
+           EXIT.
+      /
+      *****************************************************************
+      * PROCESSING COPYBOOKS                                          *
+      *****************************************************************
+
+       COPY ACPIUCVG.
+      /
+       COPY XCPL0030.
+
+      *****************************************************************
+      **  END OF PROGRAM ASRQUCVG                                    **
+      *****************************************************************
