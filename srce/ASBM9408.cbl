@@ -0,0 +1,421 @@
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+       PROGRAM-ID. ASBM9408.
+
+       COPY XCWWCRHT.
+
+      *****************************************************************
+      **  MEMBER :  ASBM9408                                         **
+      **  REMARKS:  MONTHLY REPLACEMENT-INSURANCE DISCLOSURE REPORT. **
+      **            MATCHES THE RUPOL DRIVER EXTRACT AGAINST THE     **
+      **            RUCLI EXTRACT ON APP-ID AND, FOR EVERY           **
+      **            APPLICATION WHERE ANY CLIENT ROW CARRIED THE     **
+      **            OTHER-INSURANCE REPLACEMENT INDICATOR, PRINTS A  **
+      **            DETAIL LINE AND ACCUMULATES REPLACEMENT ACTIVITY **
+      **            COUNTS BY SALES REPRESENTATIVE AND BY SALES      **
+      **            OFFICE FOR COMPLIANCE REVIEW.                    **
+      **  DOMAIN :  UW                                               **
+      **  CLASS  :  PD                                               **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+35248C**  09AUG26  DEV    NEW PROGRAM                                **
+      *****************************************************************
+
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      ***************
+       DATA DIVISION.
+      ***************
+
+       FILE SECTION.
+
+       WORKING-STORAGE SECTION.
+
+       COPY XCWWPGWS REPLACING '$VAR1' BY 'ASBM9408'.
+
+       COPY SQLCA.
+
+       01  WS-COUNTERS.
+           05  WS-RUPOL-REC-READ            PIC 9(07)  VALUE ZEROS.
+           05  WS-REPL-APP-COUNT            PIC 9(07)  VALUE ZEROS.
+           05  WS-PIC-COUNTER               PIC Z(06)9.
+
+       01  WS-WORK-AREA.
+           05  WS-APP-SALES-OFFICE          PIC X(03).
+           05  WS-CLI-ROW-COUNT             PIC S9(05) COMP-3.
+           05  WS-APP-REPL-SW               PIC X(01).
+               88  WS-APP-IS-REPL                  VALUE 'Y'.
+               88  WS-APP-NOT-REPL                  VALUE 'N'.
+
+      * SUBTOTAL TABLE FOR REPLACEMENT ACTIVITY BY SALES REP - ONE
+      * ENTRY PER DISTINCT RUPOL-SALES-REP-NUM SEEN ON A FLAGGED APP.
+
+       01  WS-AGT-SUMM-WORK-AREA.
+           05  WS-AGT-SUMM-CNT              PIC 9(02)  COMP
+                                             VALUE ZERO.
+           05  WS-AGT-SUMM-TBL.
+               10  WS-AGT-SUMM-ENTRY        OCCURS 50 TIMES
+                                             INDEXED BY WS-AGT-IDX.
+                   15  WS-AGT-SUMM-REP-NUM  PIC X(06).
+                   15  WS-AGT-SUMM-REPL-CNT PIC 9(05)  COMP-3.
+
+      * SUBTOTAL TABLE FOR REPLACEMENT ACTIVITY BY SALES OFFICE - ONE
+      * ENTRY PER DISTINCT SALES OFFICE (FIRST 3 BYTES OF APP-ID) SEEN
+      * ON A FLAGGED APP.
+
+       01  WS-SO-SUMM-WORK-AREA.
+           05  WS-SO-SUMM-CNT               PIC 9(02)  COMP
+                                             VALUE ZERO.
+           05  WS-SO-SUMM-TBL.
+               10  WS-SO-SUMM-ENTRY         OCCURS 20 TIMES
+                                             INDEXED BY WS-SO-IDX.
+                   15  WS-SO-SUMM-OFFICE    PIC X(03).
+                   15  WS-SO-SUMM-REPL-CNT  PIC 9(05)  COMP-3.
+
+      /
+       COPY XCWTFCMD.
+      /
+       COPY ACSWRUPL.
+       COPY ACSWUCLI.
+      /
+      *****************************************************************
+      * INPUT PARAMETER INFORMATION                                   *
+      *****************************************************************
+
+       01  WGLOB-GLOBAL-AREA.
+       COPY XCWWGLOB.
+
+       COPY ACFRUPOL.
+       COPY ACFRUCLI.
+      /
+       PROCEDURE DIVISION.
+
+      *--------------
+       0000-MAINLINE.
+      *--------------
+
+           PERFORM  0100-OPEN-FILES
+               THRU 0100-OPEN-FILES-X.
+
+           PERFORM  0200-INITIALIZE
+               THRU 0200-INITIALIZE-X.
+
+           PERFORM  RUPL-1000-READ
+               THRU RUPL-1000-READ-X.
+           PERFORM  UCLI-1000-READ
+               THRU UCLI-1000-READ-X.
+
+           PERFORM  1000-PROCESS-RUPOL
+               THRU 1000-PROCESS-RUPOL-X
+               UNTIL WRUPL-SEQ-IO-EOF.
+
+           PERFORM  5000-PRINT-GRAND-TOTALS
+               THRU 5000-PRINT-GRAND-TOTALS-X.
+
+           PERFORM  9999-CLOSE-FILES
+               THRU 9999-CLOSE-FILES-X.
+
+           STOP RUN.
+
+       0000-MAINLINE-X.
+           EXIT.
+      /
+      *----------------
+       0100-OPEN-FILES.
+      *----------------
+
+           PERFORM  RUPL-3000-OPEN-INPUT
+               THRU RUPL-3000-OPEN-INPUT-X.
+
+           PERFORM  UCLI-3000-OPEN-INPUT
+               THRU UCLI-3000-OPEN-INPUT-X.
+
+       0100-OPEN-FILES-X.
+           EXIT.
+      /
+      *----------------
+       0200-INITIALIZE.
+      *----------------
+
+           MOVE ZERO                   TO WS-RUPOL-REC-READ.
+           MOVE ZERO                   TO WS-REPL-APP-COUNT.
+           MOVE ZERO                   TO WS-AGT-SUMM-CNT.
+           MOVE ZERO                   TO WS-SO-SUMM-CNT.
+
+       0200-INITIALIZE-X.
+           EXIT.
+      /
+      *-----------------------
+       1000-PROCESS-RUPOL.
+      *-----------------------
+
+           ADD  1                      TO WS-RUPOL-REC-READ.
+
+           MOVE RUPOL-APP-ID (1:3)     TO WS-APP-SALES-OFFICE.
+
+           PERFORM  2100-MATCH-UCLI
+               THRU 2100-MATCH-UCLI-X.
+
+           IF  WS-APP-IS-REPL
+               PERFORM  3000-REPORT-REPLACEMENT
+                   THRU 3000-REPORT-REPLACEMENT-X
+           END-IF.
+
+           PERFORM  RUPL-1000-READ
+               THRU RUPL-1000-READ-X.
+
+       1000-PROCESS-RUPOL-X.
+           EXIT.
+      /
+      *-----------------------
+       2100-MATCH-UCLI.
+      *-----------------------
+
+      * SKIP ANY UCLI ROWS LEFT OVER FROM AN APPLICATION THAT HAS NO
+      * MATCHING RUPOL ROW (SHOULD NOT NORMALLY OCCUR).
+
+           PERFORM  2110-UCLI-READ-AHEAD
+               THRU 2110-UCLI-READ-AHEAD-X
+               UNTIL WUCLI-SEQ-IO-EOF
+               OR    RUCLI-APP-ID NOT LESS THAN RUPOL-APP-ID.
+
+           MOVE ZERO                   TO WS-CLI-ROW-COUNT.
+           SET  WS-APP-NOT-REPL        TO TRUE.
+
+           PERFORM  2120-UCLI-CONSUME-GROUP
+               THRU 2120-UCLI-CONSUME-GROUP-X
+               UNTIL WUCLI-SEQ-IO-EOF
+               OR    RUCLI-APP-ID NOT = RUPOL-APP-ID.
+
+       2100-MATCH-UCLI-X.
+           EXIT.
+      /
+      *-----------------------
+       2110-UCLI-READ-AHEAD.
+      *-----------------------
+
+           PERFORM  UCLI-1000-READ
+               THRU UCLI-1000-READ-X.
+
+       2110-UCLI-READ-AHEAD-X.
+           EXIT.
+      /
+      *-----------------------
+       2120-UCLI-CONSUME-GROUP.
+      *-----------------------
+
+           IF  RUCLI-OTHR-INS-REPL
+               SET  WS-APP-IS-REPL      TO TRUE
+           END-IF.
+
+           ADD  1                      TO WS-CLI-ROW-COUNT.
+
+           PERFORM  UCLI-1000-READ
+               THRU UCLI-1000-READ-X.
+
+       2120-UCLI-CONSUME-GROUP-X.
+           EXIT.
+      /
+      *---------------------------
+       3000-REPORT-REPLACEMENT.
+      *---------------------------
+
+           ADD  1                      TO WS-REPL-APP-COUNT.
+
+      *MSG: REPLACEMENT-INSURANCE DISCLOSURE ON APP @1, REP @2, SO @3
+           MOVE 'AS94080001'           TO WGLOB-MSG-REF-INFO.
+           MOVE RUPOL-APP-ID           TO WGLOB-MSG-PARM (1).
+           MOVE RUPOL-SALES-REP-NUM    TO WGLOB-MSG-PARM (2).
+           MOVE WS-APP-SALES-OFFICE    TO WGLOB-MSG-PARM (3).
+           PERFORM  0260-1000-GENERATE-MESSAGE
+               THRU 0260-1000-GENERATE-MESSAGE-X.
+
+           PERFORM  8010-ACCUM-AGT-TOTAL
+               THRU 8010-ACCUM-AGT-TOTAL-X.
+
+           PERFORM  8030-ACCUM-SO-TOTAL
+               THRU 8030-ACCUM-SO-TOTAL-X.
+
+       3000-REPORT-REPLACEMENT-X.
+           EXIT.
+      /
+      *------------------------
+       5000-PRINT-GRAND-TOTALS.
+      *------------------------
+
+      *MSG: TOTAL NUMBER OF RUPOL APPLICATIONS READ @1
+           MOVE 'AS94080002'           TO WGLOB-MSG-REF-INFO.
+           MOVE WS-RUPOL-REC-READ      TO WS-PIC-COUNTER.
+           MOVE WS-PIC-COUNTER         TO WGLOB-MSG-PARM (1).
+           PERFORM  0260-1000-GENERATE-MESSAGE
+               THRU 0260-1000-GENERATE-MESSAGE-X.
+
+      *MSG: TOTAL NUMBER OF REPLACEMENT-DISCLOSURE APPS FOUND @1
+           MOVE 'AS94080003'           TO WGLOB-MSG-REF-INFO.
+           MOVE WS-REPL-APP-COUNT      TO WS-PIC-COUNTER.
+           MOVE WS-PIC-COUNTER         TO WGLOB-MSG-PARM (1).
+           PERFORM  0260-1000-GENERATE-MESSAGE
+               THRU 0260-1000-GENERATE-MESSAGE-X.
+
+           PERFORM  5100-PRINT-AGT-SUBTOTAL
+               THRU 5100-PRINT-AGT-SUBTOTAL-X
+               VARYING WS-AGT-IDX FROM 1 BY 1
+               UNTIL WS-AGT-IDX > WS-AGT-SUMM-CNT.
+
+           PERFORM  5200-PRINT-SO-SUBTOTAL
+               THRU 5200-PRINT-SO-SUBTOTAL-X
+               VARYING WS-SO-IDX FROM 1 BY 1
+               UNTIL WS-SO-IDX > WS-SO-SUMM-CNT.
+
+       5000-PRINT-GRAND-TOTALS-X.
+           EXIT.
+      /
+      *---------------------------
+       5100-PRINT-AGT-SUBTOTAL.
+      *---------------------------
+
+      *MSG: REPLACEMENT DISCLOSURES FOR SALES REP @1 - COUNT @2
+           MOVE 'AS94080004'           TO WGLOB-MSG-REF-INFO.
+           MOVE WS-AGT-SUMM-REP-NUM (WS-AGT-IDX)
+                                       TO WGLOB-MSG-PARM (1).
+           MOVE WS-AGT-SUMM-REPL-CNT (WS-AGT-IDX)
+                                       TO WS-PIC-COUNTER.
+           MOVE WS-PIC-COUNTER         TO WGLOB-MSG-PARM (2).
+           PERFORM  0260-1000-GENERATE-MESSAGE
+               THRU 0260-1000-GENERATE-MESSAGE-X.
+
+       5100-PRINT-AGT-SUBTOTAL-X.
+           EXIT.
+      /
+      *--------------------------
+       5200-PRINT-SO-SUBTOTAL.
+      *--------------------------
+
+      *MSG: REPLACEMENT DISCLOSURES FOR SALES OFFICE @1 - COUNT @2
+           MOVE 'AS94080005'           TO WGLOB-MSG-REF-INFO.
+           MOVE WS-SO-SUMM-OFFICE (WS-SO-IDX)
+                                       TO WGLOB-MSG-PARM (1).
+           MOVE WS-SO-SUMM-REPL-CNT (WS-SO-IDX)
+                                       TO WS-PIC-COUNTER.
+           MOVE WS-PIC-COUNTER         TO WGLOB-MSG-PARM (2).
+           PERFORM  0260-1000-GENERATE-MESSAGE
+               THRU 0260-1000-GENERATE-MESSAGE-X.
+
+       5200-PRINT-SO-SUBTOTAL-X.
+           EXIT.
+      /
+      *---------------------------
+       8010-ACCUM-AGT-TOTAL.
+      *---------------------------
+
+           PERFORM  8020-FIND-AGT-ENTRY
+               THRU 8020-FIND-AGT-ENTRY-X
+               VARYING WS-AGT-IDX FROM 1 BY 1
+               UNTIL WS-AGT-IDX > WS-AGT-SUMM-CNT
+               OR    WS-AGT-SUMM-REP-NUM (WS-AGT-IDX) =
+                     RUPOL-SALES-REP-NUM.
+
+           IF  WS-AGT-IDX > WS-AGT-SUMM-CNT
+               ADD  1                  TO WS-AGT-SUMM-CNT
+               MOVE RUPOL-SALES-REP-NUM
+                                       TO WS-AGT-SUMM-REP-NUM
+                                          (WS-AGT-SUMM-CNT)
+               MOVE ZERO               TO WS-AGT-SUMM-REPL-CNT
+                                          (WS-AGT-SUMM-CNT)
+               SET  WS-AGT-IDX         TO WS-AGT-SUMM-CNT
+           END-IF.
+
+           ADD  1                      TO WS-AGT-SUMM-REPL-CNT
+                                          (WS-AGT-IDX).
+
+       8010-ACCUM-AGT-TOTAL-X.
+           EXIT.
+      /
+      *---------------------------
+       8020-FIND-AGT-ENTRY.
+      *---------------------------
+
+           CONTINUE.
+
+       8020-FIND-AGT-ENTRY-X.
+           EXIT.
+      /
+      *---------------------------
+       8030-ACCUM-SO-TOTAL.
+      *---------------------------
+
+           PERFORM  8040-FIND-SO-ENTRY
+               THRU 8040-FIND-SO-ENTRY-X
+               VARYING WS-SO-IDX FROM 1 BY 1
+               UNTIL WS-SO-IDX > WS-SO-SUMM-CNT
+               OR    WS-SO-SUMM-OFFICE (WS-SO-IDX) =
+                     WS-APP-SALES-OFFICE.
+
+           IF  WS-SO-IDX > WS-SO-SUMM-CNT
+               ADD  1                  TO WS-SO-SUMM-CNT
+               MOVE WS-APP-SALES-OFFICE
+                                       TO WS-SO-SUMM-OFFICE
+                                          (WS-SO-SUMM-CNT)
+               MOVE ZERO               TO WS-SO-SUMM-REPL-CNT
+                                          (WS-SO-SUMM-CNT)
+               SET  WS-SO-IDX          TO WS-SO-SUMM-CNT
+           END-IF.
+
+           ADD  1                      TO WS-SO-SUMM-REPL-CNT
+                                          (WS-SO-IDX).
+
+       8030-ACCUM-SO-TOTAL-X.
+           EXIT.
+      /
+      *---------------------------
+       8040-FIND-SO-ENTRY.
+      *---------------------------
+
+           CONTINUE.
+
+       8040-FIND-SO-ENTRY-X.
+           EXIT.
+      /
+      *----------------
+       9999-CLOSE-FILES.
+      *----------------
+
+           PERFORM  RUPL-4000-CLOSE
+               THRU RUPL-4000-CLOSE-X.
+
+           PERFORM  UCLI-4000-CLOSE
+               THRU UCLI-4000-CLOSE-X.
+
+       9999-CLOSE-FILES-X.
+           EXIT.
+      /
+      *****************************************************************
+      * I/O PROCESSING COPYBOOKS                                      *
+      *****************************************************************
+       COPY ACPARUPL.
+       COPY ACPNRUPL.
+       COPY ACPORUPL.
+       COPY ACPLRUPL.
+
+       COPY ACPAUCLI.
+       COPY ACPNUCLI.
+       COPY ACPOUCLI.
+       COPY ACPLUCLI.
+      /
+      *****************************************************************
+      *  ERROR HANDLING ROUTINES                                      *
+      *****************************************************************
+       COPY XCPL0030.
+       COPY XCPL0260.
+
+      *****************************************************************
+      **                 END OF PROGRAM ASBM9408                     **
+      *****************************************************************
