@@ -0,0 +1,110 @@
+      *****************************************************************
+      **  MEMBER :  ASRQMIBI                                         **
+      **  REMARKS: EXTENSION POINT FOR AN OUTBOUND MEDICAL           **
+      **           INFORMATION BUREAU (MIB) INQUIRY TRIGGERED FROM   **
+      **           THE APEX-TO-NBS CONVERSION.  TODAY THIS ONLY      **
+      **           LOGS THE REQUEST TO THE MESSAGE EXTRACT AND       **
+      **           RETURNS A PENDING RESULT SO THE CASE STILL GETS   **
+      **           A MANUAL UNDERWRITER FOLLOW-UP; THE SITE THAT     **
+      **           WIRES UP A REAL MIB SWITCH INTERFACE REPLACES     **
+      **           THE BODY OF MIBI-1000-PROCESS BELOW.              **
+      **                                                             **
+      **  DOMAIN : UW                                                **
+      **  CLASS  : PD                                                **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+215519**  09AUG26  DEV    NEW PROGRAM - MIB INQUIRY EXTENSION POINT  **
+      *****************************************************************
+
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+
+       PROGRAM-ID. ASRQMIBI.
+
+       COPY XCWWCRHT.
+      /
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+      /
+      ***************
+       DATA DIVISION.
+      ***************
+
+       FILE SECTION.
+      /
+      *************************
+       WORKING-STORAGE SECTION.
+      *************************
+
+       COPY XCWWPGWS REPLACING '$VAR1' BY 'ASRQMIBI'.
+
+       01  WS-WORKING-STORAGE.
+           05  WS-MIB-INQUIRY-SW         PIC X(01)  VALUE 'N'.
+      /
+      *****************
+       LINKAGE SECTION.
+      *****************
+
+       01  WGLOB-GLOBAL-AREA.
+       COPY XCWWGLOB.
+
+       01  LK-MIBI-APP-ID                PIC X(15).
+       01  LK-MIBI-CLI-ID                PIC X(10).
+       01  LK-MIBI-FACE-AMT              PIC S9(09)V99 COMP-3.
+       01  LK-MIBI-RESULT-CD             PIC X(01).
+      /
+       PROCEDURE DIVISION           USING WGLOB-GLOBAL-AREA
+                                          LK-MIBI-APP-ID
+                                          LK-MIBI-CLI-ID
+                                          LK-MIBI-FACE-AMT
+                                          LK-MIBI-RESULT-CD.
+
+      *--------------
+       0000-MAINLINE.
+      *--------------
+
+           PERFORM  MIBI-1000-PROCESS
+              THRU  MIBI-1000-PROCESS-X.
+
+           GOBACK.
+
+       0000-MAINLINE-X.
+           EXIT.
+      /
+      *-------------------
+       MIBI-1000-PROCESS.
+      *-------------------
+
+      * SITE EXTENSION POINT: REPLACE THIS LOGIC WITH THE ACTUAL
+      * OUTBOUND CALL TO THE MIB SWITCH.  UNTIL THAT INTERFACE IS
+      * IN PLACE, EVERY QUALIFYING APPLICATION IS LOGGED AND MARKED
+      * PENDING SO IT STILL SURFACES ON THE UNDERWRITER'S WORKLIST.
+
+      *MSG: MIB INQUIRY REQUESTED FOR APP @1 / CLIENT @2
+           MOVE 'XS00000184'            TO WGLOB-MSG-REF-INFO
+           MOVE LK-MIBI-APP-ID          TO WGLOB-MSG-PARM (1)
+           MOVE LK-MIBI-CLI-ID          TO WGLOB-MSG-PARM (2)
+           PERFORM  0260-1000-GENERATE-MESSAGE
+              THRU  0260-1000-GENERATE-MESSAGE-X.
+
+           MOVE 'P'                     TO LK-MIBI-RESULT-CD.
+
+       MIBI-1000-PROCESS-X.
+           EXIT.
+      /
+      *****************************************************************
+      *  ERROR HANDLING ROUTINES
+      *****************************************************************
+       COPY XCPL0260.
+       COPY XCPL0030.
+
+      *****************************************************************
+      **                 END OF PROGRAM ASRQMIBI                     **
+      *****************************************************************
