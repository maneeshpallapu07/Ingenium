@@ -0,0 +1,359 @@
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+       PROGRAM-ID. ASBM9404.
+
+       COPY XCWWCRHT.
+
+      *****************************************************************
+      **  MEMBER :  ASBM9404                                         **
+      **  REMARKS:  VALIDATE THAT THE FUND ALLOCATION PERCENTAGES ON **
+      **            THE RUFND EXTRACT SUM TO 100% FOR EACH APP ID /  **
+      **            STOCK RECORD ID GROUP BEFORE THE APP IS ALLOWED  **
+      **            TO CONVERT TO NBS.  RUN AS AN EDIT STEP AHEAD OF **
+      **            ASBM2100.                                        **
+      **  DOMAIN :  UW                                               **
+      **  CLASS  :  PD                                               **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+850426**  09AUG26  DEV    NEW PROGRAM                                **
+      *****************************************************************
+
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      ***************
+       DATA DIVISION.
+      ***************
+
+       FILE SECTION.
+
+       WORKING-STORAGE SECTION.
+
+       COPY XCWWPGWS REPLACING '$VAR1' BY 'ASBM9404'.
+
+       COPY SQLCA.
+
+       01  WS-SWITCHES.
+           05  WS-FIRST-RECORD-SW            PIC X.
+               88  WS-FIRST-RECORD           VALUE 'Y'.
+               88  WS-NOT-FIRST-RECORD       VALUE 'N'.
+           05  WS-GROUP-ACTIVE-SW            PIC X.
+               88  WS-GROUP-IS-ACTIVE        VALUE 'Y'.
+           05  WS-GROUP-FAILED-SW            PIC X.
+               88  WS-GROUP-HAS-FAILURE      VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-RUFND-REC-READ            PIC 9(07)  VALUE ZEROS.
+           05  WS-GROUPS-CHECKED            PIC 9(07)  VALUE ZEROS.
+           05  WS-GROUPS-FAILED             PIC 9(07)  VALUE ZEROS.
+           05  WS-FNDH-REC-WRITTEN          PIC 9(07)  VALUE ZEROS.
+           05  WS-PIC-COUNTER               PIC Z(06)9.
+
+       01  WS-PGM-WORK-AREA.
+           05  WS-PREV-APP-ID               PIC X(15).
+           05  WS-PREV-STCKR-ID             PIC X(11).
+           05  WS-FAIL-TYP-CD               PIC X(01).
+           05  WS-FAIL-TOTAL-PCT            PIC S9(05)V9(04) COMP-3.
+
+       01  WS-PCT-ACCUM-AREA.
+           05  WS-SUM-INIT-PREM-PCT         PIC S9(05)V9(04) COMP-3
+                                             VALUE ZERO.
+           05  WS-SUM-SUBSEQ-PREM-PCT       PIC S9(05)V9(04) COMP-3
+                                             VALUE ZERO.
+           05  WS-SUM-INIT-LMPSM-PCT        PIC S9(05)V9(04) COMP-3
+                                             VALUE ZERO.
+           05  WS-SUM-CNVR-FND-PCT          PIC S9(05)V9(04) COMP-3
+                                             VALUE ZERO.
+
+      /
+       COPY XCWTFCMD.
+      /
+       COPY ACSWRUFN.
+       COPY ACSWFNDH.
+       COPY ACSRFNDH.
+      /
+      *****************************************************************
+      * INPUT PARAMETER INFORMATION                                   *
+      *****************************************************************
+
+       01  WGLOB-GLOBAL-AREA.
+       COPY XCWWGLOB.
+
+       COPY ACFRUFND.
+      /
+       PROCEDURE DIVISION.
+
+      *--------------
+       0000-MAINLINE.
+      *--------------
+
+           PERFORM  0100-OPEN-FILES
+               THRU 0100-OPEN-FILES-X.
+
+           PERFORM  0200-INITIALIZE
+               THRU 0200-INITIALIZE-X.
+
+           PERFORM  RUFN-1000-READ
+               THRU RUFN-1000-READ-X.
+
+           PERFORM  1000-PROCESS-RUFND
+               THRU 1000-PROCESS-RUFND-X
+               UNTIL WRUFN-SEQ-IO-EOF.
+
+           PERFORM  3000-CHECK-GROUP-TOTALS
+               THRU 3000-CHECK-GROUP-TOTALS-X.
+
+           PERFORM  5000-PRINT-GRAND-TOTALS
+               THRU 5000-PRINT-GRAND-TOTALS-X.
+
+           PERFORM  9999-CLOSE-FILES
+               THRU 9999-CLOSE-FILES-X.
+
+           STOP RUN.
+
+       0000-MAINLINE-X.
+           EXIT.
+      /
+      *----------------
+       0100-OPEN-FILES.
+      *----------------
+
+           PERFORM  RUFN-3000-OPEN-INPUT
+               THRU RUFN-3000-OPEN-INPUT-X.
+
+           PERFORM  FNDH-3000-OPEN-OUTPUT
+               THRU FNDH-3000-OPEN-OUTPUT-X.
+
+       0100-OPEN-FILES-X.
+           EXIT.
+      /
+      *----------------
+       0200-INITIALIZE.
+      *----------------
+
+           MOVE ZERO                   TO WS-RUFND-REC-READ.
+           MOVE ZERO                   TO WS-GROUPS-CHECKED.
+           MOVE ZERO                   TO WS-GROUPS-FAILED.
+           MOVE ZERO                   TO WS-FNDH-REC-WRITTEN.
+           MOVE SPACES                 TO WS-PREV-APP-ID.
+           MOVE SPACES                 TO WS-PREV-STCKR-ID.
+           SET  WS-FIRST-RECORD        TO TRUE.
+           MOVE 'N'                    TO WS-GROUP-ACTIVE-SW.
+
+           PERFORM  2900-CLEAR-ACCUMULATORS
+               THRU 2900-CLEAR-ACCUMULATORS-X.
+
+       0200-INITIALIZE-X.
+           EXIT.
+      /
+      *-----------------------
+       1000-PROCESS-RUFND.
+      *-----------------------
+
+           ADD  1                      TO WS-RUFND-REC-READ.
+
+           IF   WS-FIRST-RECORD
+               SET  WS-NOT-FIRST-RECORD    TO TRUE
+               PERFORM  2800-SAVE-GROUP-KEY
+                   THRU 2800-SAVE-GROUP-KEY-X
+           ELSE
+               IF   RUFND-APP-ID    NOT = WS-PREV-APP-ID
+               OR   RUFND-STCKR-ID  NOT = WS-PREV-STCKR-ID
+                   PERFORM  3000-CHECK-GROUP-TOTALS
+                       THRU 3000-CHECK-GROUP-TOTALS-X
+                   PERFORM  2900-CLEAR-ACCUMULATORS
+                       THRU 2900-CLEAR-ACCUMULATORS-X
+                   PERFORM  2800-SAVE-GROUP-KEY
+                       THRU 2800-SAVE-GROUP-KEY-X
+               END-IF
+           END-IF.
+
+           ADD  RUFND-SA-INIT-PREM-PCT    TO WS-SUM-INIT-PREM-PCT.
+           ADD  RUFND-SA-SUBSEQ-PREM-PCT  TO WS-SUM-SUBSEQ-PREM-PCT.
+           ADD  RUFND-SA-INIT-LMPSM-PCT   TO WS-SUM-INIT-LMPSM-PCT.
+           ADD  RUFND-SA-CNVR-FND-PCT     TO WS-SUM-CNVR-FND-PCT.
+
+           PERFORM  RUFN-1000-READ
+               THRU RUFN-1000-READ-X.
+
+       1000-PROCESS-RUFND-X.
+           EXIT.
+      /
+      *-----------------------
+       2800-SAVE-GROUP-KEY.
+      *-----------------------
+
+           MOVE RUFND-APP-ID           TO WS-PREV-APP-ID.
+           MOVE RUFND-STCKR-ID         TO WS-PREV-STCKR-ID.
+           SET  WS-GROUP-IS-ACTIVE     TO TRUE.
+
+       2800-SAVE-GROUP-KEY-X.
+           EXIT.
+      /
+      *-----------------------
+       2900-CLEAR-ACCUMULATORS.
+      *-----------------------
+
+           MOVE ZERO                   TO WS-SUM-INIT-PREM-PCT.
+           MOVE ZERO                   TO WS-SUM-SUBSEQ-PREM-PCT.
+           MOVE ZERO                   TO WS-SUM-INIT-LMPSM-PCT.
+           MOVE ZERO                   TO WS-SUM-CNVR-FND-PCT.
+
+       2900-CLEAR-ACCUMULATORS-X.
+           EXIT.
+      /
+      *-----------------------
+       3000-CHECK-GROUP-TOTALS.
+      *-----------------------
+
+      * A GROUP THAT NEVER USED A GIVEN PREMIUM TYPE (ALL FUND ROWS
+      * ZERO FOR THAT COLUMN) IS NOT SUBJECT TO THE 100% EDIT FOR
+      * THAT COLUMN - ONLY A PARTIAL OR OVER ALLOCATION IS A DEFECT.
+
+           IF   WS-GROUP-IS-ACTIVE
+               ADD  1                       TO WS-GROUPS-CHECKED
+               MOVE 'N'                     TO WS-GROUP-FAILED-SW
+
+               IF   WS-SUM-INIT-PREM-PCT    NOT = ZERO
+               AND  WS-SUM-INIT-PREM-PCT    NOT = 100
+                   SET  RFNDH-FAIL-INIT-PREM    TO TRUE
+                   MOVE WS-SUM-INIT-PREM-PCT    TO WS-FAIL-TOTAL-PCT
+                   PERFORM  3200-WRITE-FNDH-REC
+                       THRU 3200-WRITE-FNDH-REC-X
+               END-IF
+
+               IF   WS-SUM-SUBSEQ-PREM-PCT  NOT = ZERO
+               AND  WS-SUM-SUBSEQ-PREM-PCT  NOT = 100
+                   SET  RFNDH-FAIL-SUBSEQ-PREM  TO TRUE
+                   MOVE WS-SUM-SUBSEQ-PREM-PCT  TO WS-FAIL-TOTAL-PCT
+                   PERFORM  3200-WRITE-FNDH-REC
+                       THRU 3200-WRITE-FNDH-REC-X
+               END-IF
+
+               IF   WS-SUM-INIT-LMPSM-PCT   NOT = ZERO
+               AND  WS-SUM-INIT-LMPSM-PCT   NOT = 100
+                   SET  RFNDH-FAIL-INIT-LMPSM   TO TRUE
+                   MOVE WS-SUM-INIT-LMPSM-PCT   TO WS-FAIL-TOTAL-PCT
+                   PERFORM  3200-WRITE-FNDH-REC
+                       THRU 3200-WRITE-FNDH-REC-X
+               END-IF
+
+               IF   WS-SUM-CNVR-FND-PCT     NOT = ZERO
+               AND  WS-SUM-CNVR-FND-PCT     NOT = 100
+                   SET  RFNDH-FAIL-CNVR-FND     TO TRUE
+                   MOVE WS-SUM-CNVR-FND-PCT     TO WS-FAIL-TOTAL-PCT
+                   PERFORM  3200-WRITE-FNDH-REC
+                       THRU 3200-WRITE-FNDH-REC-X
+               END-IF
+
+               IF   WS-GROUP-HAS-FAILURE
+                   ADD  1                   TO WS-GROUPS-FAILED
+               END-IF
+
+               MOVE 'N'                     TO WS-GROUP-ACTIVE-SW
+           END-IF.
+
+       3000-CHECK-GROUP-TOTALS-X.
+           EXIT.
+      /
+      *-----------------------
+       3200-WRITE-FNDH-REC.
+      *-----------------------
+
+           SET  WS-GROUP-HAS-FAILURE       TO TRUE.
+
+           MOVE SPACES                     TO RFNDH-SEQ-REC-INFO.
+           MOVE WS-PREV-APP-ID             TO RFNDH-APP-ID.
+           MOVE WS-PREV-STCKR-ID           TO RFNDH-STCKR-ID.
+           MOVE WS-FAIL-TYP-CD             TO RFNDH-FAIL-TYP-CD.
+           MOVE WS-FAIL-TOTAL-PCT          TO RFNDH-GROUP-TOTAL-PCT.
+           MOVE WGLOB-PROCESS-DATE         TO RFNDH-DETECT-DT.
+           SET  RFNDH-NOT-CLEARED          TO TRUE.
+           MOVE SPACES                     TO RFNDH-CLEARED-USER-ID.
+           MOVE SPACES                     TO RFNDH-CLEARED-DT.
+
+           PERFORM  FNDH-1000-WRITE
+               THRU FNDH-1000-WRITE-X.
+
+           ADD  1                          TO WS-FNDH-REC-WRITTEN.
+
+       3200-WRITE-FNDH-REC-X.
+           EXIT.
+      /
+      *------------------------
+       5000-PRINT-GRAND-TOTALS.
+      *------------------------
+
+      *MSG: TOTAL NUMBER OF RUFND FUND ALLOCATION ROWS READ @1
+           MOVE 'AS94040001'           TO WGLOB-MSG-REF-INFO.
+           MOVE WS-RUFND-REC-READ      TO WS-PIC-COUNTER.
+           MOVE WS-PIC-COUNTER         TO WGLOB-MSG-PARM (1).
+           PERFORM  0260-1000-GENERATE-MESSAGE
+               THRU 0260-1000-GENERATE-MESSAGE-X.
+
+      *MSG: TOTAL NUMBER OF APP ID / STOCK RECORD ID GROUPS CHECKED @1
+           MOVE 'AS94040002'           TO WGLOB-MSG-REF-INFO.
+           MOVE WS-GROUPS-CHECKED      TO WS-PIC-COUNTER.
+           MOVE WS-PIC-COUNTER         TO WGLOB-MSG-PARM (1).
+           PERFORM  0260-1000-GENERATE-MESSAGE
+               THRU 0260-1000-GENERATE-MESSAGE-X.
+
+      *MSG: TOTAL NUMBER OF GROUPS FAILING THE 100% EDIT @1
+           MOVE 'AS94040003'           TO WGLOB-MSG-REF-INFO.
+           MOVE WS-GROUPS-FAILED       TO WS-PIC-COUNTER.
+           MOVE WS-PIC-COUNTER         TO WGLOB-MSG-PARM (1).
+           PERFORM  0260-1000-GENERATE-MESSAGE
+               THRU 0260-1000-GENERATE-MESSAGE-X.
+
+      *MSG: TOTAL NUMBER OF EXCEPTION RECORDS WRITTEN TO FNDH @1
+           MOVE 'AS94040004'           TO WGLOB-MSG-REF-INFO.
+           MOVE WS-FNDH-REC-WRITTEN    TO WS-PIC-COUNTER.
+           MOVE WS-PIC-COUNTER         TO WGLOB-MSG-PARM (1).
+           PERFORM  0260-1000-GENERATE-MESSAGE
+               THRU 0260-1000-GENERATE-MESSAGE-X.
+
+       5000-PRINT-GRAND-TOTALS-X.
+           EXIT.
+      /
+      *----------------
+       9999-CLOSE-FILES.
+      *----------------
+
+           PERFORM  RUFN-4000-CLOSE
+               THRU RUFN-4000-CLOSE-X.
+
+           PERFORM  FNDH-4000-CLOSE
+               THRU FNDH-4000-CLOSE-X.
+
+       9999-CLOSE-FILES-X.
+           EXIT.
+      /
+      *****************************************************************
+      * I/O PROCESSING COPYBOOKS                                      *
+      *****************************************************************
+       COPY ACPARUFN.
+       COPY ACPNRUFN.
+       COPY ACPORUFN.
+       COPY ACPLRUFN.
+
+       COPY ACPAFNDH.
+       COPY ACPNFNDH.
+       COPY ACPOFNDH.
+       COPY ACPLFNDH.
+      /
+      *****************************************************************
+      *  ERROR HANDLING ROUTINES                                      *
+      *****************************************************************
+       COPY XCPL0030.
+       COPY XCPL0260.
+
+      *****************************************************************
+      **                 END OF PROGRAM ASBM9404                     **
+      *****************************************************************
