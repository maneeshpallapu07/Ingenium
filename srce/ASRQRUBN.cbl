@@ -0,0 +1,133 @@
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+
+       PROGRAM-ID. ASRQRUBN.
+
+       COPY XCWWCRHT.
+
+      *****************************************************************
+      **  MEMBER :  ASRQRUBN                                         **
+      **  REMARKS:  BATCH I/O PROGRAM FOR PROCESSING THE             **
+      **            UPLOAD BENEFIT EXTRACT FILE (DRIVER FOR THE NEW  **
+      **            BUSINESS PIPELINE EXTRACT)                       **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+2CUE4C**  09AUG26  DEV    CREATED FOR NEW BUSINESS PIPELINE EXTRACT  **
+      *****************************************************************
+
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+       COPY ACSSRUBN.
+      /
+      ***************
+       DATA DIVISION.
+      ***************
+
+       FILE SECTION.
+
+       COPY ACSDRUBN.
+
+       COPY ACSRRUBN.
+      /
+       WORKING-STORAGE SECTION.
+
+       COPY XCWWPGWS REPLACING '$VAR1' BY 'ASRQRUBN'.
+
+       COPY SQLCA.
+
+       01  WS-WORKING-STORAGE.
+           05  WS-FILE-OPEN-SWITCH          PIC X(01)  VALUE 'N'.
+               88  WS-FILE-IS-OPEN                     VALUE 'Y'.
+               88  WS-FILE-IS-CLOSED                   VALUE 'N'.
+      /
+       COPY XCWTFCMD.
+      /
+      *****************
+       LINKAGE SECTION.
+      *****************
+
+       01  WGLOB-GLOBAL-AREA.
+       COPY XCWWGLOB.
+      /
+       COPY ACSWRUBN.
+
+       01  WRUBN-LINK-RECORD         PIC X(471).
+      /
+       PROCEDURE DIVISION  USING WGLOB-GLOBAL-AREA
+                                 WRUBN-SEQ-IO-WORK-AREA
+                                 WRUBN-LINK-RECORD.
+
+      *--------------
+       0000-MAINLINE.
+      *--------------
+
+           IF  WS-FILE-IS-OPEN
+           AND (WRUBN-SEQ-IO-COMMAND = TFCMD-WRITE-RECORD
+           OR  WRUBN-SEQ-IO-COMMAND  = TFCMD-REWRITE-RECORD)
+               MOVE  WRUBN-LINK-RECORD TO RUBEN-REC-INFO
+           END-IF.
+
+           EVALUATE WRUBN-SEQ-IO-COMMAND
+
+               WHEN TFCMD-READ-RECORD
+                    PERFORM  RUBN-1000-READ
+                        THRU RUBN-1000-READ-X
+
+               WHEN TFCMD-WRITE-RECORD
+                    PERFORM  RUBN-2000-WRITE
+                        THRU RUBN-2000-WRITE-X
+
+               WHEN TFCMD-OPEN-I-FILE
+                    PERFORM  RUBN-3000-OPEN-INPUT
+                        THRU RUBN-3000-OPEN-INPUT-X
+                    MOVE 'Y'           TO WS-FILE-OPEN-SWITCH
+
+               WHEN TFCMD-OPEN-O-FILE
+                    PERFORM  RUBN-4000-OPEN-OUTPUT
+                        THRU RUBN-4000-OPEN-OUTPUT-X
+                    MOVE 'Y'           TO WS-FILE-OPEN-SWITCH
+
+               WHEN TFCMD-CLOSE-FILE
+                    PERFORM  RUBN-5000-CLOSE
+                        THRU RUBN-5000-CLOSE-X
+                    MOVE 'N'           TO WS-FILE-OPEN-SWITCH
+
+               WHEN TFCMD-OPEN-EXTEND-FILE
+                    PERFORM  RUBN-6000-OPEN-EXTEND
+                        THRU RUBN-6000-OPEN-EXTEND-X
+                    MOVE 'Y'           TO WS-FILE-OPEN-SWITCH
+
+           END-EVALUATE.
+
+           IF  WS-FILE-IS-OPEN
+           AND (WRUBN-SEQ-IO-COMMAND = TFCMD-READ-RECORD
+           OR   WRUBN-SEQ-IO-COMMAND = TFCMD-READ-RECORD-FOR-UPDATE
+           OR   WRUBN-SEQ-IO-COMMAND = TFCMD-READNEXT-RECORD)
+                MOVE RUBEN-REC-INFO    TO WRUBN-LINK-RECORD
+           END-IF.
+
+           GOBACK.
+
+       0000-MAINLINE-X.
+           EXIT.
+      /
+      *****************************************************************
+      * PROCESSING COPYBOOKS                                          *
+      *****************************************************************
+
+       COPY ACPIRUBN.
+      /
+       COPY XCPL0030.
+
+      *****************************************************************
+      **  END OF PROGRAM ASRQRUBN                                    **
+      *****************************************************************
