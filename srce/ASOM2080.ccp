@@ -84,7 +84,8 @@ APEX53 COPY XCWWPGWS REPLACING '$VAR1' BY 'ASOM2080'.
            05  WS-EDIT-FIELD-TYPE          PIC X(01).
                88  VALID-FIELD-TYPE        VALUES 'C' 'D' 'F' 'M' 'N'
 557700*                                           'T' 'U' 'X' 'A'.
-557700                                            'T' 'U' 'X' 'A' 'B'.
+557700                                            'T' 'U' 'X' 'A' 'B'
+988192                                            'P'.
                88  DOLLAR-AMOUNT-TYPE      VALUE 'A'.
 557700*        88  CHAR-TYPE               VALUE 'C'.
 557700         88  MIXED-CHAR-TYPE         VALUE 'B'.
@@ -95,7 +96,18 @@ APEX53 COPY XCWWPGWS REPLACING '$VAR1' BY 'ASOM2080'.
                88  TRANSLATE-TYPE          VALUE 'F' 'T'.
                88  UNUSED-TYPE             VALUE 'U'.
                88  COMPLEX-TYPE            VALUE 'X'.
- 
+988192         88  PHONE-TYPE              VALUE 'P'.
+
+      *
+42369A 01  WS-UTTB-DATE-WORK-AREA.
+42369A     05  WS-UTTB-PROCESS-DT          PIC X(08).
+42369A     05  WS-UTTB-PROCESS-DT-R REDEFINES
+42369A         WS-UTTB-PROCESS-DT.
+42369A         10  WS-UTTB-PROCESS-CCYY    PIC X(04).
+42369A         10  WS-UTTB-PROCESS-MM      PIC X(02).
+42369A         10  WS-UTTB-PROCESS-DD      PIC X(02).
+42369A     05  WS-UTTB-PROCESS-FMT-DT      PIC X(10).
+
       *
        01  WS-SWITCHES.
            05  WS-VALIDATE-FAIL-SW         PIC X(01).
@@ -107,7 +119,11 @@ APEX53 COPY XCWWPGWS REPLACING '$VAR1' BY 'ASOM2080'.
            05  WS-FIRST-SPACE-SW           PIC X(01).
                88  WS-FIRST-SPACE          VALUE 'Y'.
                88  WS-FIRST-SPACE-NOT      VALUE 'N'.
- 
+NP9822     05  WS-AUDIT-ACTION-CD          PIC X(01).
+NP9822         88  WS-AUDIT-CREATE             VALUE 'C'.
+NP9822         88  WS-AUDIT-UPDATE             VALUE 'U'.
+NP9822         88  WS-AUDIT-DELETE             VALUE 'D'.
+
        01  WS-WORK-FIELDS.
            05  WS-LINE                     PIC S9(04) COMP.
            05  WS-MAX-LINES                PIC S9(04) COMP VALUE +12.
@@ -125,7 +141,10 @@ APEX53 COPY XCWWPGWS REPLACING '$VAR1' BY 'ASOM2080'.
        COPY ACFWUTTB.
        COPY ACFRUTTB.
       *
- 
+NP9822 COPY ACFWUFAL.
+NP9822 COPY ACFRUFAL.
+      *
+
 007766*01  WGLOB-GLOBAL-AREA.
 007766*COPY XCWWGLOB.
       *
@@ -387,6 +406,9 @@ APEX53         SET WGLOB-MORE-DATA-EXISTS  TO TRUE
                    THRU UFLD-1000-CREATE-X
                PERFORM  UFLD-1000-WRITE
                    THRU UFLD-1000-WRITE-X
+NP9822         SET  WS-AUDIT-CREATE   TO TRUE
+NP9822         PERFORM  7000-WRITE-AUDIT-LOG
+NP9822             THRU 7000-WRITE-AUDIT-LOG-X
                MOVE 'XS00000004'      TO WGLOB-MSG-REF-INFO
                PERFORM  0260-1000-GENERATE-MESSAGE
                    THRU 0260-1000-GENERATE-MESSAGE-X
@@ -558,7 +580,11 @@ APEX53         SET WGLOB-MORE-DATA-EXISTS  TO TRUE
  
            PERFORM  UFLD-2000-REWRITE
                THRU UFLD-2000-REWRITE-X.
- 
+
+NP9822     SET  WS-AUDIT-UPDATE       TO TRUE.
+NP9822     PERFORM  7000-WRITE-AUDIT-LOG
+NP9822         THRU 7000-WRITE-AUDIT-LOG-X.
+
            MOVE 'XS00000007'          TO WGLOB-MSG-REF-INFO.
  
            PERFORM  0260-1000-GENERATE-MESSAGE
@@ -706,6 +732,7 @@ APEX54     EVALUATE TRUE
  
 APEX54         WHEN COMPLEX-TYPE
 APEX54         WHEN UNUSED-TYPE
+988192         WHEN PHONE-TYPE
                     IF  MIR-UPLD-TTBL-TYP-ID-T (1)    = SPACES
                         MOVE SPACES   TO RUFLD-UPLD-TTBL-TYP-ID
                         GO TO 5380-EDIT-UTTB-X
@@ -748,20 +775,64 @@ APEX54     END-EVALUATE.
                THRU UTTB-1000-READ-X.
  
            IF  WUTTB-IO-OK
-               MOVE MIR-UPLD-TTBL-TYP-ID-T (1)       
+               MOVE MIR-UPLD-TTBL-TYP-ID-T (1)
                                       TO RUFLD-UPLD-TTBL-TYP-ID
+42369A         PERFORM  5385-EDIT-UTTB-EFF-DT
+42369A             THRU 5385-EDIT-UTTB-EFF-DT-X
            ELSE
-               MOVE MIR-UPLD-TTBL-TYP-ID-T (1)       
+               MOVE MIR-UPLD-TTBL-TYP-ID-T (1)
                                       TO WGLOB-MSG-PARM (1)
                MOVE 'AS20800005'      TO WGLOB-MSG-REF-INFO
                PERFORM  0260-1000-GENERATE-MESSAGE
                    THRU 0260-1000-GENERATE-MESSAGE-X
                SET  WS-EDIT-FAILED         TO TRUE
            END-IF.
- 
+
        5380-EDIT-UTTB-X.
            EXIT.
       *
+      *-----------------------
+42369A 5385-EDIT-UTTB-EFF-DT.
+      *-----------------------
+      *
+      * A SPACE-FILLED EFF-DT/EXP-DT MEANS THE VALUE HAS NO DATE
+      * RESTRICTION - AN IN-FLIGHT UPLOAD KEYED TO AN OLDER VALUE
+      * KEEPS TRANSLATING CORRECTLY UNTIL RUTTB-EXP-DT IS REACHED.
+      *
+      * RUTTB-EFF-DT/RUTTB-EXP-DT ARE CCYY-MM-DD, BUT WGLOB-PROCESS-
+      * DATE IS AN UNFORMATTED CCYYMMDD VALUE - REFORMAT IT BEFORE
+      * COMPARING OR THE DASH SEPARATOR THROWS THE COMPARISON OFF.
+      *
+42369A     MOVE WGLOB-PROCESS-DATE        TO WS-UTTB-PROCESS-DT.
+42369A     STRING WS-UTTB-PROCESS-CCYY  '-'
+42369A            WS-UTTB-PROCESS-MM    '-'
+42369A            WS-UTTB-PROCESS-DD
+42369A            DELIMITED BY SIZE INTO WS-UTTB-PROCESS-FMT-DT.
+      *
+42369A     IF  RUTTB-EFF-DT               NOT = SPACES
+42369A     AND WS-UTTB-PROCESS-FMT-DT     <   RUTTB-EFF-DT
+42369A         MOVE MIR-UPLD-TTBL-TYP-ID-T (1)
+42369A                                TO WGLOB-MSG-PARM (1)
+42369A         MOVE 'AS20800010'      TO WGLOB-MSG-REF-INFO
+42369A         PERFORM  0260-1000-GENERATE-MESSAGE
+42369A             THRU 0260-1000-GENERATE-MESSAGE-X
+42369A         SET  WS-EDIT-FAILED         TO TRUE
+42369A         GO TO 5385-EDIT-UTTB-EFF-DT-X
+42369A     END-IF.
+      *
+42369A     IF  RUTTB-EXP-DT               NOT = SPACES
+42369A     AND WS-UTTB-PROCESS-FMT-DT     NOT <   RUTTB-EXP-DT
+42369A         MOVE MIR-UPLD-TTBL-TYP-ID-T (1)
+42369A                                TO WGLOB-MSG-PARM (1)
+42369A         MOVE 'AS20800011'      TO WGLOB-MSG-REF-INFO
+42369A         PERFORM  0260-1000-GENERATE-MESSAGE
+42369A             THRU 0260-1000-GENERATE-MESSAGE-X
+42369A         SET  WS-EDIT-FAILED         TO TRUE
+42369A     END-IF.
+
+42369A 5385-EDIT-UTTB-EFF-DT-X.
+42369A     EXIT.
+      *
       *---------------------
        5390-EDIT-FIELD-NAME.
       *---------------------
@@ -794,6 +865,9 @@ APEX54     END-EVALUATE.
                THRU UFLD-1000-READ-FOR-UPDATE-X.
  
            IF  WUFLD-IO-OK
+NP9822         SET  WS-AUDIT-DELETE   TO TRUE
+NP9822         PERFORM  7000-WRITE-AUDIT-LOG
+NP9822             THRU 7000-WRITE-AUDIT-LOG-X
                PERFORM  UFLD-1000-DELETE
                    THRU UFLD-1000-DELETE-X
                MOVE 'XS00000011'      TO WGLOB-MSG-REF-INFO
@@ -812,6 +886,32 @@ APEX54     END-EVALUATE.
        6000-PROCESS-DELETE-X.
            EXIT.
       *
+      *----------------------
+NP9822 7000-WRITE-AUDIT-LOG.
+      *----------------------
+      *
+      * WRITES ONE ROW TO THE UFLD MAINTENANCE AUDIT LOG FOR EVERY
+      * CREATE / UPDATE / DELETE AGAINST A FIELD DEFINITION, SO THE
+      * FULL CHANGE HISTORY CAN BE RECONSTRUCTED LATER.
+      *
+NP9822     MOVE RUFLD-CO-ID                  TO RUFAL-CO-ID.
+NP9822     MOVE RUFLD-UPLD-FLD-STRUCT-NM    TO RUFAL-UPLD-FLD-STRUCT-NM.
+NP9822     MOVE RUFLD-UPLD-FLD-APEX-NM       TO RUFAL-UPLD-FLD-APEX-NM.
+NP9822     MOVE WGLOB-PROCESS-DATE           TO RUFAL-AUDIT-DT.
+NP9822     MOVE WGLOB-SYSTEM-TIME            TO RUFAL-AUDIT-TM.
+NP9822     MOVE WS-AUDIT-ACTION-CD           TO RUFAL-AUDIT-ACTION-CD.
+NP9822     MOVE WGLOB-USER-ID                TO RUFAL-AUDIT-USER-ID.
+NP9822     MOVE RUFLD-UPLD-FLD-TYP-CD        TO RUFAL-UPLD-FLD-TYP-CD.
+NP9822     MOVE RUFLD-UPLD-FLD-FILE-CD       TO RUFAL-UPLD-FLD-FILE-CD.
+NP9822     MOVE RUFLD-UPLD-FLD-NM            TO RUFAL-UPLD-FLD-NM.
+NP9822     MOVE RUFLD-UPLD-TTBL-TYP-ID       TO RUFAL-UPLD-TTBL-TYP-ID.
+
+NP9822     PERFORM  UFAL-1000-CREATE
+NP9822         THRU UFAL-1000-CREATE-X.
+
+NP9822 7000-WRITE-AUDIT-LOG-X.
+NP9822     EXIT.
+      *
       *--------------------
        8000-BUILD-UFLD-KEY.
       *--------------------
@@ -892,6 +992,8 @@ APEX54     END-EVALUATE.
       *
        COPY ACPNUTTB.
       *
+NP9822 COPY ACPAUFAL.
+      *
 557708*COPY XCCPHNDL.
 557708 COPY XCCPABND.
        COPY XCCP0030.
