@@ -26,6 +26,8 @@ APEX54**  31DEC96  TJS    MODIFICATIONS FOR MAINTAINABILITY          **
 557660**  20SEP97  JTS    STANDARDIZATION OF CODE STRUCTURE          **
 557700**  30SEP97  TJS    APEX UPLOAD 5.5                            **
 014590**  15DEC99  60     ARCHITECTURAL CHANGES                      **
+99804E**  09AUG26  DEV    BUILD CONSOLIDATED LIFESTYLE/HABITS RISK    **
+99804E**                  SUMMARY ON THE UPLOADED RECORD              **
       *****************************************************************
  
        ENVIRONMENT DIVISION.
@@ -51,6 +53,14 @@ APEX53 COPY XCWWPGWS REPLACING '$VAR1' BY 'ASRUAPPV'.
       /
        COPY XCWL0280.
       /
+99804E 01  WS-RISK-SUMM-WORK-AREA.
+99804E     05  WS-RISK-SUMM-LIQR-QTY         PIC ZZZ9.
+99804E     05  WS-RISK-SUMM-BEER-QTY         PIC ZZZ9.
+99804E     05  WS-RISK-SUMM-WINE-QTY         PIC ZZZ9.
+99804E     05  WS-RISK-SUMM-DRUG-FLAG        PIC X(01).
+99804E     05  WS-RISK-SUMM-HZRD-FLAG        PIC X(01).
+99804E     05  WS-RISK-SUMM-SMOKE-FLAG       PIC X(01).
+      /
       *****************
        LINKAGE SECTION.
       *****************
@@ -1141,6 +1151,9 @@ APEX52                    / 4)
  
            END-EVALUATE.
  
+99804E     PERFORM  6900-BUILD-RISK-SUMMARY
+99804E         THRU 6900-BUILD-RISK-SUMMARY-X.
+ 
        6100-PROCESS-LIQ-X.
            EXIT.
       /
@@ -1174,6 +1187,9 @@ APEX52                    / 4)
  
            END-EVALUATE.
  
+99804E     PERFORM  6900-BUILD-RISK-SUMMARY
+99804E         THRU 6900-BUILD-RISK-SUMMARY-X.
+ 
        6200-PROCESS-BEER-X.
            EXIT.
       /
@@ -1207,6 +1223,9 @@ APEX52                    / 4)
  
            END-EVALUATE.
  
+99804E     PERFORM  6900-BUILD-RISK-SUMMARY
+99804E         THRU 6900-BUILD-RISK-SUMMARY-X.
+ 
        6300-PROCESS-WINE-X.
            EXIT.
       /
@@ -1223,6 +1242,9 @@ APEX52                    / 4)
                                            TO LAPUP-RETURN-CD
            END-IF.
  
+99804E     PERFORM  6900-BUILD-RISK-SUMMARY
+99804E         THRU 6900-BUILD-RISK-SUMMARY-X.
+ 
        6400-PROCESS-DRUG-X.
            EXIT.
       /
@@ -1239,6 +1261,9 @@ APEX52                    / 4)
                                            TO LAPUP-RETURN-CD
            END-IF.
  
+99804E     PERFORM  6900-BUILD-RISK-SUMMARY
+99804E         THRU 6900-BUILD-RISK-SUMMARY-X.
+ 
        6700-PROCESS-HZRD-DRIV-X.
            EXIT.
       /
@@ -1252,9 +1277,59 @@ APEX52                                     TO RAPPV-CLI-SMK-OTHR-IND
 APEX52         MOVE WAPUP-C-YES            TO LAPUP-REC-CHANGED-SW
 APEX52     END-IF.
  
+99804E     PERFORM  6900-BUILD-RISK-SUMMARY
+99804E         THRU 6900-BUILD-RISK-SUMMARY-X.
+ 
        6800-PROCESS-TYPESMOKE-X.
            EXIT.
       /
+99804E*---------------------------
+99804E 6900-BUILD-RISK-SUMMARY.
+99804E*---------------------------
+
+99804E     MOVE RAPPV-AVG-HRD-LIQR-QTY        TO WS-RISK-SUMM-LIQR-QTY.
+99804E     MOVE RAPPV-CLI-AVG-BEER-QTY        TO WS-RISK-SUMM-BEER-QTY.
+99804E     MOVE RAPPV-CLI-AVG-WINE-QTY        TO WS-RISK-SUMM-WINE-QTY.
+
+99804E     IF  RAPPV-CLI-DRUG-USE-TXT NOT = SPACES
+99804E         MOVE 'Y'                       TO WS-RISK-SUMM-DRUG-FLAG
+99804E     ELSE
+99804E         MOVE 'N'                       TO WS-RISK-SUMM-DRUG-FLAG
+99804E     END-IF.
+
+99804E     IF  RAPPV-HZRD-DRV-OFFNS-IND = 'Y'
+99804E     OR  RAPPV-HZRD-DRV-OFFNS-TXT NOT = SPACES
+99804E         MOVE 'Y'                       TO WS-RISK-SUMM-HZRD-FLAG
+99804E     ELSE
+99804E         MOVE 'N'                       TO WS-RISK-SUMM-HZRD-FLAG
+99804E     END-IF.
+
+99804E     IF  RAPPV-CLI-SMK-CIG-IND = 'Y'
+99804E     OR  RAPPV-CLI-SMK-OTHR-IND = 'Y'
+99804E         MOVE 'Y'                       TO WS-RISK-SUMM-SMOKE-FLAG
+99804E     ELSE
+99804E         MOVE 'N'                       TO WS-RISK-SUMM-SMOKE-FLAG
+99804E     END-IF.
+
+99804E     STRING  'LIQ:'                     DELIMITED BY SIZE
+99804E             WS-RISK-SUMM-LIQR-QTY      DELIMITED BY SIZE
+99804E             ' BEER:'                   DELIMITED BY SIZE
+99804E             WS-RISK-SUMM-BEER-QTY      DELIMITED BY SIZE
+99804E             ' WINE:'                   DELIMITED BY SIZE
+99804E             WS-RISK-SUMM-WINE-QTY      DELIMITED BY SIZE
+99804E             ' DRUG:'                   DELIMITED BY SIZE
+99804E             WS-RISK-SUMM-DRUG-FLAG     DELIMITED BY SIZE
+99804E             ' HZRD-DRV:'               DELIMITED BY SIZE
+99804E             WS-RISK-SUMM-HZRD-FLAG     DELIMITED BY SIZE
+99804E             ' SMOKE:'                  DELIMITED BY SIZE
+99804E             WS-RISK-SUMM-SMOKE-FLAG    DELIMITED BY SIZE
+99804E         INTO RAPPV-CLI-RISK-SUMMARY-TXT.
+
+99804E     MOVE WAPUP-C-YES                   TO LAPUP-REC-CHANGED-SW.
+
+99804E 6900-BUILD-RISK-SUMMARY-X.
+99804E     EXIT.
+      /
       *-------------------------
        7000-PROCESS-FIELD-FIELD.
       *-------------------------
