@@ -8,6 +8,7 @@
 53-060**  30NOV95  GPB    DELETED / RENAMED FIELDS                   **
 APEX54**  30NOV96  RLE    ADDED 88 LEVEL NAME                        **
 557700**  30SEP97  CEC    APEX UPLOAD                                **
+988192**  09AUG26  DEV    ADDED PHONE FIELD TYPE                     **
       *****************************************************************
  
        01  RUFLD-REC-INFO.
@@ -37,6 +38,7 @@ APEX54             88  RUFLD-TRST-STRUCT        VALUE 'TRUSTEE'.
 557700         88  RUFLD-UPLD-FLD-TYP-TRANS-VALU  VALUE 'T'.
                88  RUFLD-UPLD-FLD-TYP-UNUSED      VALUE 'U'.
                88  RUFLD-UPLD-FLD-TYP-COMPLEX     VALUE 'X'.
+988192         88  RUFLD-UPLD-FLD-TYP-PHONE       VALUE 'P'.
            05  RUFLD-UPLD-FLD-FILE-CD           PIC X(04).
                88  RUFLD-UPLD-FLD-FILE-MEDICAL    VALUE 'MEDI'.
 557700         88  RUFLD-UPLD-FLD-FILE-CLI-CNTCT  VALUE 'CLIC'.
