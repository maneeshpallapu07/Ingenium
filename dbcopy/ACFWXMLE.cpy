@@ -0,0 +1,88 @@
+      *****************************************************************
+      **  MEMBER :  ACFWXMLE                                         **
+      **  REMARKS:  XML MESSAGE EXTRACT TABLE WORK AREA               **
+      *****************************************************************
+      **  RELEASE   DESCRIPTION                                      **
+      **                                                             **
+BW3118**  09AUG26   CREATED FOR XMLE PROCESSING                       **
+      *****************************************************************
+
+       01  WXMLE-IO-WORK-AREA.
+           05  WXMLE-TABLE-NAME                    PIC X(04)
+                                                    VALUE 'XMLE'.
+           05  WXMLE-RQST-CD                       PIC X(02).
+               88  WXMLE-RQST-SELECT               VALUE '01'.
+               88  WXMLE-RQST-SELECT-FOR-UPDATE    VALUE '02'.
+               88  WXMLE-RQST-UPDATE               VALUE '03'.
+               88  WXMLE-RQST-CLOSE-UPDATE-CUR     VALUE '04'.
+               88  WXMLE-RQST-INIT-TBL-LAYOUT      VALUE '05'.
+               88  WXMLE-RQST-INSERT               VALUE '06'.
+               88  WXMLE-RQST-DELETE               VALUE '07'.
+               88  WXMLE-RQST-BROWSE               VALUE '08'.
+               88  WXMLE-RQST-FETCH-NEXT           VALUE '09'.
+               88  WXMLE-RQST-CLOSE-BROWSE-CUR     VALUE '10'.
+               88  WXMLE-RQST-BROWSE-PREV          VALUE '11'.
+               88  WXMLE-RQST-FETCH-PREV           VALUE '12'.
+               88  WXMLE-RQST-CLOSE-BR-PREV-CUR    VALUE '13'.
+               88  WXMLE-RQST-DELETE-KEY-RANGE     VALUE '14'.
+               88  WXMLE-RQST-DELETE-WITH-KEY      VALUE '15'.
+               88  WXMLE-RQST-SELECT-MIN           VALUE '21'.
+               88  WXMLE-RQST-SELECT-MAX           VALUE '22'.
+               88  WXMLE-RQST-SELECT-INDEX         VALUE '23'.
+               88  WXMLE-RQST-BROWSE-INDEX         VALUE '24'.
+               88  WXMLE-RQST-FETCH-NEXT-INDEX     VALUE '25'.
+               88  WXMLE-RQST-CLOSE-BROWSE-INDEX   VALUE '26'.
+               88  WXMLE-RQST-BROWSE-PREV-INDEX    VALUE '27'.
+               88  WXMLE-RQST-FETCH-PREV-INDEX     VALUE '28'.
+               88  WXMLE-RQST-CLOSE-BR-PREV-INDEX  VALUE '29'.
+               88  WXMLE-RQST-SELECT-FOR-UPDATE-2  VALUE '30'.
+               88  WXMLE-RQST-BROWSE-UCUR          VALUE '31'.
+               88  WXMLE-RQST-FETCH-NEXT-UCUR      VALUE '32'.
+               88  WXMLE-RQST-UPDATE-UCUR          VALUE '33'.
+               88  WXMLE-RQST-DELETE-UCUR          VALUE '34'.
+               88  WXMLE-RQST-CLOSE-UCUR           VALUE '35'.
+               88  WXMLE-RQST-BROWSE-IX-UCUR       VALUE '36'.
+               88  WXMLE-RQST-FETCH-NEXT-IX-UCUR   VALUE '37'.
+               88  WXMLE-RQST-UPDATE-IX-UCUR       VALUE '38'.
+               88  WXMLE-RQST-DELETE-IX-UCUR       VALUE '39'.
+               88  WXMLE-RQST-CLOSE-IX-UCUR        VALUE '40'.
+           05  WXMLE-IO-STATUS                     PIC 9(01)
+                                                    VALUE 9.
+               88  WXMLE-IO-OK                     VALUE 0.
+               88  WXMLE-IO-TS-MISMATCH            VALUE 6.
+               88  WXMLE-IO-NOT-FOUND              VALUE 7.
+               88  WXMLE-IO-EOF                    VALUE 8.
+               88  WXMLE-IO-ERROR                  VALUE 9.
+           05  WXMLE-OPTM-SQL-STAT-CD              PIC X(01).
+               88  WXMLE-OPTM-SQL-OK               VALUE '0'.
+               88  WXMLE-OPTM-SQL-IMPRV            VALUE '1'.
+               88  WXMLE-OPTM-SQL-ERROR            VALUE '2'.
+           05  WXMLE-OPTM-SQL-REQIR                PIC X(02).
+           05  WXMLE-OPTM-SQL-EXEC                 PIC X(02).
+           05  WXMLE-ENVRMNT-CD                    PIC X(02).
+               88  WXMLE-ENVRMNT-FOREGROUND        VALUE 'FG'.
+               88  WXMLE-ENVRMNT-BACKGROUND        VALUE 'BG'.
+               88  WXMLE-ENVRMNT-BATCH             VALUE 'BA'.
+               88  WXMLE-ENVRMNT-GUI               VALUE 'GU'.
+           05  WXMLE-CHECK-UPDT-TS                 PIC X(26).
+           05  WXMLE-KEY.
+               10  WXMLE-CO-ID                     PIC X(02).
+               10  WXMLE-APP-ID                    PIC X(15).
+               10  WXMLE-APP-CHNL-CD               PIC X(01).
+               10  WXMLE-APP-UPLD-DT               PIC X(10).
+               10  WXMLE-REJ-SEQ-NUM               PIC X(02).
+               10  WXMLE-REJ-SEQ-NUM-N             REDEFINES
+                   WXMLE-REJ-SEQ-NUM               PIC 9(02).
+           05  WXMLE-ENDBR-KEY.
+               10  WXMLE-ENDBR-CO-ID               PIC X(02).
+               10  WXMLE-ENDBR-APP-ID              PIC X(15).
+               10  WXMLE-ENDBR-APP-CHNL-CD         PIC X(01).
+               10  WXMLE-ENDBR-APP-UPLD-DT         PIC X(10).
+               10  WXMLE-ENDBR-REJ-SEQ-NUM         PIC X(02).
+               10  WXMLE-ENDBR-REJ-SEQ-NUM-N       REDEFINES
+                   WXMLE-ENDBR-REJ-SEQ-NUM         PIC 9(02).
+           05  FILLER                              PIC X(20).
+
+      *****************************************************************
+      **                  END OF COPYBOOK ACFWXMLE                   **
+      *****************************************************************
