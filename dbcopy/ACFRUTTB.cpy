@@ -1,12 +1,13 @@
       *****************************************************************
       **  MEMBER : ACFRUTTB                                          **
       **  REMARKS: TRANSLATION FILE RECORD LAYOUT                    **
-      **  LENGTH : 80                                                **
+      **  LENGTH : 100                                               **
       *****************************************************************
       **  DATE    AUTHOR   DESCRIPTION                               **
       **                                                             **
+42369A**  09AUG26  DEV      ADDED EFF-DT/EXP-DT VALIDITY WINDOW      **
       *****************************************************************
- 
+
        01  RUTTB-REC-INFO.
            05  RUTTB-KEY.
                10  RUTTB-CO-ID                   PIC X(02).
@@ -15,6 +16,11 @@
            05  RUTTB-PREV-UPDT-USER-ID           PIC X(08).
            05  RUTTB-PREV-UPDT-DT                PIC X(10).
            05  RUTTB-UPLD-TTBL-VALU-TXT          PIC X(25).
+      *    A SPACE-FILLED EFF-DT OR EXP-DT MEANS NO LOWER/UPPER BOUND -
+      *    THE VALUE IS EFFECTIVE UNCONDITIONALLY, PRESERVING BEHAVIOR
+      *    FOR EVERY ROW ON FILE BEFORE THIS FIELD WAS ADDED.
+42369A     05  RUTTB-EFF-DT                      PIC X(10).
+42369A     05  RUTTB-EXP-DT                      PIC X(10).
            05  FILLER                            PIC X(05).
  
       *****************************************************************
