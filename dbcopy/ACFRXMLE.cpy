@@ -5,6 +5,8 @@
       **  RELEASE   DESCRIPTION                                      **
       **                                                             **
       **  23JUL09   CREATED FOR XMLE PROCESSING                      **
+BW3118**  09AUG26   ADD RXMLE-REJ-SEQ-NUM TO KEY SO MULTIPLE REJECT   **
+BW3118**            REASONS CAN BE RECORDED PER APPLICATION           **
       *****************************************************************
 
        01  RXMLE-REC-INFO.
@@ -13,8 +15,11 @@
                10  RXMLE-APP-ID                 PIC X(15).
                10  RXMLE-APP-CHNL-CD            PIC X(01).
                10  RXMLE-APP-UPLD-DT            PIC X(10).
+               10  RXMLE-REJ-SEQ-NUM            PIC X(02).
+               10  RXMLE-REJ-SEQ-NUM-N          REDEFINES
+                   RXMLE-REJ-SEQ-NUM            PIC 9(02).
            05  RXMLE-APP-REJ-REASN-CD           PIC X(01).
-           05  FILLER                           PIC X(20).
+           05  FILLER                           PIC X(18).
 
       *****************************************************************
       **                 END OF COPYBOOK ACFRXMLE                    **
