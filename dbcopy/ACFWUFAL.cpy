@@ -0,0 +1,25 @@
+      *****************************************************************
+      **  MEMBER : ACFWUFAL                                          **
+      **  REMARKS: UFLD AUDIT LOG TABLE I/O WORK AREA                **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+NP9822**  09AUG26  DEV    CREATED FOR UFLD AUDIT LOGGING             **
+      *****************************************************************
+
+       01  WUFAL-IO-WORK-AREA.
+           05  WUFAL-RQST-CD                    PIC X(02).
+               88  WUFAL-RQST-INSERT                   VALUE 'IN'.
+           05  WUFAL-IO-STATUS-CD               PIC X(02).
+               88  WUFAL-IO-OK                         VALUE 'OK'.
+               88  WUFAL-IO-ERROR                      VALUE 'ER'.
+           05  WUFAL-KEY.
+               10  WUFAL-CO-ID                  PIC X(02).
+               10  WUFAL-UPLD-FLD-STRUCT-NM     PIC X(20).
+               10  WUFAL-UPLD-FLD-APEX-NM       PIC X(20).
+               10  WUFAL-AUDIT-DT               PIC X(10).
+               10  WUFAL-AUDIT-TM               PIC X(08).
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACFWUFAL                    **
+      *****************************************************************
