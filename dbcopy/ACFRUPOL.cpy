@@ -35,6 +35,9 @@ NV3N01** 26AUG22   CTS    SULV3 NEW BUSINESS BATCH AND ONLINE        **
 27624C**  09FEB24  CTS   NEW FIELD FOR POL ECERTIFICATE              **
 29746F**  09OCT24  CTS   NEW FIELDS ADDED FOR CERBERUS PRODUCT       **
 NVCP1A**  02APR24  CTS   ADDITION OF NEW PROD-APP-TYP-CD FOR ONTARIO **
+08132P**  09AUG26   ADDED FREE-TEXT CAPTURE BEHIND THE SPECIAL-NOTES  **
+08132P**             AND DONATE-FORM INDICATORS, SAME LEN/TXT SHAPE   **
+08132P**             ALREADY USED ON RUAPE-INCMPLT-DTL-TXT            **
       *****************************************************************
 
        01  RUPOL-REC-INFO.
@@ -241,6 +244,25 @@ NVCP1A                                           COMP-3.
 29746F     05  RUPOL-PAYO-BNK-ACCT-ID           PIC X(17).
 29746F     05  RUPOL-PAYO-BNK-ACCT-TYP-CD       PIC X(03).
 29746F     05  RUPOL-PAYO-BNK-ACC-HLDR-NM       PIC X(50).
+      *    FREE-TEXT BEHIND THE SPECIAL-NOTES/DONATE-FORM INDICATORS
+      *    ABOVE - THE IND FIELDS ONLY FLAG THAT A NOTE OF THAT
+      *    CATEGORY EXISTS, THESE CARRY WHAT APEX ACTUALLY CAPTURED.
+08132P     05  RUPOL-SPCL-NOTES-TXT.
+08132P         49  RUPOL-SPCL-NOTES-TXT-LEN     PIC S9(04) BINARY.
+08132P         49  RUPOL-SPCL-NOTES-TXT-TXT     PIC X(200).
+08132P     05  RUPOL-MNGR-SPCL-NOTES-TXT.
+08132P         49  RUPOL-MNGR-SPCL-NOTES-TXT-LEN
+08132P                                          PIC S9(04) BINARY.
+08132P         49  RUPOL-MNGR-SPCL-NOTES-TXT-TXT
+08132P                                          PIC X(200).
+08132P     05  RUPOL-PHYS-SPCL-NOTES-TXT.
+08132P         49  RUPOL-PHYS-SPCL-NOTES-TXT-LEN
+08132P                                          PIC S9(04) BINARY.
+08132P         49  RUPOL-PHYS-SPCL-NOTES-TXT-TXT
+08132P                                          PIC X(200).
+08132P     05  RUPOL-DONATE-FORM-TXT.
+08132P         49  RUPOL-DONATE-FORM-TXT-LEN    PIC S9(04) BINARY.
+08132P         49  RUPOL-DONATE-FORM-TXT-TXT    PIC X(200).
            05  FILLER                           PIC X(20).
 
       *****************************************************************
