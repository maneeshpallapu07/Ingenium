@@ -21,12 +21,12 @@ R12024**  25MAY16  CTS    CHANGES FOR UNDERWRITING REVIEW FLAG       **
 TL0193**  20SEP21  CTS    TLB041 - CO NAME LENGTH INCREASE           **
 26878B**  11APR23  CTS    ENHANCE CONTROL OVER ELDERLY & SPECIFIC    **
 26878B**                  POLICY (PHASE 2)                           **
+35248C**  09AUG26  DEV    ADD OTHER-INSURANCE REPLACEMENT INDICATOR  **
       *****************************************************************
 
        01  RUCLI-REC-INFO.
            05  RUCLI-KEY.
                10  RUCLI-APP-ID                 PIC X(15).
-        RUCLI-APP-ID                 PIC X(15).
                10  RUCLI-SEQ-NUM                PIC X(02).
                10  RUCLI-SEQ-NUM-N              REDEFINES
                    RUCLI-SEQ-NUM                PIC 9(02).
@@ -161,6 +161,9 @@ R12024         88  RUCLI-UW-REVW-NO             VALUE 'N'.
 018396         88  RUCLI-MINR-UNEMPL            VALUE 'Y'.
 018396         88  RUCLI-MINR-UNEMPL-NO         VALUE 'N'.
 26878B     05  RUCLI-CLI-FIN-ASSET-AMT          PIC S9(15)V9(02) COMP-3.
+35248C     05  RUCLI-OTHR-INS-REPL-IND          PIC X(01).
+35248C         88  RUCLI-OTHR-INS-REPL          VALUE 'Y'.
+35248C         88  RUCLI-OTHR-INS-REPL-NO       VALUE 'N'.
 IPDDUP     05  FILLER                           PIC X(20).
 
       *****************************************************************
