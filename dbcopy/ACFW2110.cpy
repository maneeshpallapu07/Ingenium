@@ -5,6 +5,7 @@
       **  RELEASE   DESCRIPTION                                      **
       **                                                             **
       **  612J      CREATED FOR 2110 TABLE PROCESSING                **
+      **  51151T    ADD DRY-RUN ROW COUNT FOR KEY RANGE PURGE        **
       *****************************************************************
 
        01  W2110-IO-WORK-AREA.
@@ -26,6 +27,7 @@
                88  W2110-RQST-CLOSE-BR-PREV-CUR    VALUE '13'.
                88  W2110-RQST-DELETE-KEY-RANGE     VALUE '14'.
                88  W2110-RQST-DELETE-WITH-KEY      VALUE '15'.
+51151T         88  W2110-RQST-COUNT-KEY-RANGE      VALUE '16'.
                88  W2110-RQST-SELECT-MIN           VALUE '21'.
                88  W2110-RQST-SELECT-MAX           VALUE '22'.
                88  W2110-RQST-SELECT-INDEX         VALUE '23'.
@@ -81,7 +83,8 @@
                10  W2110-ENDBR-SEQ-FILE-OUTPT-NM   PIC X(08).
                10  W2110-ENDBR-SEQ-FILE-INSTC-ID   PIC S9(04) BINARY.
                10  W2110-ENDBR-SEQ-FILE-TS         PIC X(26).
-           05  FILLER                              PIC X(20).
+51151T     05  W2110-RQST-ROW-CNT                  PIC S9(09) BINARY.
+51151T     05  FILLER                              PIC X(16).
 
       *****************************************************************
       **                  END OF COPYBOOK ACFW2110                   **
