@@ -76,7 +76,10 @@
                10  WUCNV-ENDBR-SEQ-NUM             PIC X(03).
                10  WUCNV-ENDBR-SEQ-NUM-N           REDEFINES
                    WUCNV-ENDBR-SEQ-NUM             PIC 9(03).
-           05  FILLER                              PIC X(20).
+891556     05  WUCNV-MAT-ELIGBL-SW                 PIC X(01).
+891556         88  WUCNV-MAT-ELIGIBLE              VALUE 'Y'.
+891556         88  WUCNV-MAT-EXPIRED               VALUE 'N'.
+           05  FILLER                              PIC X(19).
 
       *****************************************************************
       **                  END OF COPYBOOK ACFWUCNV                   **
