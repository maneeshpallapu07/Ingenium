@@ -15,8 +15,6 @@
                10  RUCNV-SEQ-NUM-N              REDEFINES
                    RUCNV-SEQ-NUM                PIC 9(03).
            05  RUCNV-CNVR-ISS-EFF-DT            PIC X(10).
-           05  RUCNV-CNVR-XPRY-DT               PIC X(10).
-                 05  RUCNV-CNVR-ISS-EFF-DT            PIC X(10).
            05  RUCNV-CNVR-XPRY-DT               PIC X(10).
            05  RUCNV-ORIG-SML-PROD-CD           PIC X(03).
            05  RUCNV-ORIG-POL-ID                PIC X(07).
