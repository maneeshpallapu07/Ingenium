@@ -0,0 +1,27 @@
+      *****************************************************************
+      **  MEMBER :  ACFWRUTB                                         **
+      **  REMARKS:  UPLOAD TRANSLATION TABLE (RUTTB) KEYED READ/     **
+      **            CREATE/UPDATE WORK AREA, USED BY THE             **
+      **            TRANSLATION TABLE LOAD UTILITY TO MAINTAIN       **
+      **            RUTTB ROWS ONE TABLE-TYPE AT A TIME              **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+979281**  09AUG26  DEV    CREATED FOR TRANSLATION TABLE LOAD/EXPORT  **
+979281**                  UTILITY                                    **
+      *****************************************************************
+
+       01  WRUTB-IO-WORK-AREA.
+           05  WRUTB-IO-COMMAND          PIC X(02).
+           05  WRUTB-IO-STATUS           PIC X(02).
+               88  WRUTB-IO-OK                  VALUE 'OK'.
+               88  WRUTB-IO-NOT-FOUND           VALUE 'NF'.
+               88  WRUTB-IO-ERROR                VALUE 'ER'.
+           05  WRUTB-CO-ID               PIC X(02).
+           05  WRUTB-UPLD-TTBL-TYP-ID    PIC X(05).
+           05  WRUTB-UPLD-TTBL-VALU-ID   PIC X(25).
+
+      *****************************************************************
+      **                  END OF COPYBOOK ACFWRUTB                   **
+      *****************************************************************
