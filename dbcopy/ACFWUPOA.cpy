@@ -6,6 +6,7 @@
       **  RELEASE   DESCRIPTION                                      **
       **                                                             **
       **  612J      CREATED FOR UPOL TABLE PROCESSING                **
+      **  51151T    ADD DRY-RUN ROW COUNT FOR KEY RANGE PURGE        **
       *****************************************************************
 
        01  WUPOA-IO-WORK-AREA.
@@ -27,6 +28,7 @@
                88  WUPOA-RQST-CLOSE-BR-PREV-CUR    VALUE '13'.
                88  WUPOA-RQST-DELETE-KEY-RANGE     VALUE '14'.
                88  WUPOA-RQST-DELETE-WITH-KEY      VALUE '15'.
+51151T         88  WUPOA-RQST-COUNT-KEY-RANGE      VALUE '16'.
                88  WUPOA-RQST-SELECT-MIN           VALUE '21'.
                88  WUPOA-RQST-SELECT-MAX           VALUE '22'.
                88  WUPOA-RQST-SELECT-INDEX         VALUE '23'.
@@ -70,7 +72,8 @@
                10  WUPOA-APP-UPLD-DT               PIC X(10).
            05  WUPOA-ENDBR-KEY.
                10  WUPOA-ENDBR-APP-UPLD-DT         PIC X(10).
-           05  FILLER                              PIC X(20).
+51151T     05  WUPOA-RQST-ROW-CNT                  PIC S9(09) BINARY.
+51151T     05  FILLER                              PIC X(16).
 
       *****************************************************************
       **                  END OF COPYBOOK ACFWUPOA                   **
