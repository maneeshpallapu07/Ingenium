@@ -6,6 +6,9 @@
       **  RELEASE   DESCRIPTION                                      **
       **                                                             **
       **  30NOV14   CREATED FOR CLUM PROCESSING                      **
+211518**  09AUG26   ADDED RESOLUTION FIELDS SO AN OPS REVIEWER CAN    **
+211518**             CONFIRM A MATCH OR APPROVE A NEW CLIENT AGAINST  **
+211518**             AN UNMATCHED ROW INSTEAD OF LEAVING IT A DEAD END**
       *****************************************************************
 
        01  RCLUM-REC-INFO.
@@ -18,7 +21,17 @@
            05  RCLUM-SEQ-FILE-REC-INFO.
                49  RCLUM-SEQ-FILE-REC-INFO-LEN  PIC S9(04) BINARY.
                49  RCLUM-SEQ-FILE-REC-INFO-TXT  PIC X(1000).
-           05  FILLER                           PIC X(20).
+      *    RESOLUTION OF THE UNMATCHED CLIENT ROW - SET BY THE CLUM
+      *    REVIEW WORKFLOW, NOT BY ASRF2130/ASRQCLUM/ASIACLUM WHICH
+      *    ONLY EVER WRITE A ROW AS UNRESOLVED.
+211518     05  RCLUM-RESOLVN-STAT-CD            PIC X(01).
+211518         88  RCLUM-UNRESOLVED             VALUE SPACE.
+211518         88  RCLUM-CONFIRMED-MATCH        VALUE 'C'.
+211518         88  RCLUM-APPROVED-NEW           VALUE 'N'.
+211518     05  RCLUM-MATCHED-CLI-ID             PIC X(10).
+211518     05  RCLUM-RESOLVD-USER-ID            PIC X(08).
+211518     05  RCLUM-RESOLVD-DT                 PIC X(10).
+           05  FILLER                           PIC X(01).
 
       *****************************************************************
       **                 END OF COPYBOOK CCFRCLUM                    **
