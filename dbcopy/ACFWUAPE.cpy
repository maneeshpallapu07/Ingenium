@@ -5,6 +5,9 @@
       **  RELEASE   DESCRIPTION                                      **
       **                                                             **
       **  6.5       CREATED FOR UAPE PROCESSING                      **
+      **  260121    ACTIVATE THE INDEX-BROWSE REQUEST CODES FOR AN    **
+      **            INCMPLT-ID-ORDERED SCAN, USED BY THE INCOMPLETE-  **
+      **            NESS AGING REPORT                                **
       *****************************************************************
 
        01  WUAPE-IO-WORK-AREA.
