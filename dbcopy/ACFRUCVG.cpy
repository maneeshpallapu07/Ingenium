@@ -18,6 +18,9 @@ TV2003**  20DEC18   CTS    CHANGES FOR SULV2 NEW BUSINESS            **
 UYS002**  27FEB21  FIELD ADDED AS PART OF COLI                       **
 TLB002**  21JUN21   CTS  CHANGES DONE FOR TLB PRODUCTS               **
 NVCN01**  21APR25  CTS   CHANGES DONE AS PART OF ONTARIO XML UPLOAD  **
+ZT8194**  09AUG26  DEV   ADD RUCVG-RT-TBL-VER-CD TO TAG THE RATE      **
+ZT8194**                TABLE VERSION IN EFFECT WHEN THE SMOKER/RATE  **
+ZT8194**                CLASS CODES WERE POPULATED                   **
       *****************************************************************
 
        01  RUCVG-REC-INFO.
@@ -27,6 +30,7 @@ NVCN01**  21APR25  CTS   CHANGES DONE AS PART OF ONTARIO XML UPLOAD  **
                10  RUCVG-PLAN-ID                PIC X(15).
            05  RUCVG-INIT-COV-AMT               PIC S9(13)V9(02) COMP-3.
            05  RUCVG-SMKR-CD                    PIC X(20).
+ZT8194     05  RUCVG-RT-TBL-VER-CD              PIC X(04).
            05  RUCVG-DUR-YR-CD                  PIC X(02).
 PR006C     05  RUCVG-CVG-STBL-2-CD              PIC X(04).
 RP2005     05  RUCVG-CVG-STBL-4-CD              PIC X(02).
@@ -60,7 +64,8 @@ RP2005*MFFUPL     05  FILLER                           PIC X(20).
 RPL005*RP2005     05  FILLER                           PIC X(18).
 MP161D*RPL005     05  FILLER                           PIC X(13).
 TLB002*MP161D     05  FILLER                           PIC X(12).
-TLB002     05  FILLER                           PIC X(10).
+ZT8194*TLB002      05  FILLER                          PIC X(10).
+ZT8194     05  FILLER                           PIC X(06).
 
       *****************************************************************
       **                 END OF COPYBOOK ACFRUCVG                    **
