@@ -5,6 +5,8 @@
       **  RELEASE   DESCRIPTION                                      **
       **                                                             **
       **  6.5       CREATED FOR UAPE PROCESSING                      **
+      **  260121    ADD INCOMPLETENESS-IDENTIFIED DATE FOR AGING      **
+      **            REPORTING                                        **
       *****************************************************************
 
        01  RUAPE-REC-INFO.
@@ -17,12 +19,9 @@
            05  RUAPE-INCMPLT-DTL-TXT.
                49  RUAPE-INCMPLT-DTL-TXT-LEN    PIC S9(04) BINARY.
                49  RUAPE-INCMPLT-DTL-TXT-TXT    PIC X(400).
-           05  FILLER                           PIC X(20).
+260121     05  RUAPE-INCMPLT-IDNTFD-DT          PIC X(10).
+           05  FILLER                           PIC X(10).
 
       *****************************************************************
       **                 END OF COPYBOOK ACFRUAPE                    **
       *****************************************************************
-
-        *****************************************************************
-      **                 END OF COPYBOOK ACFRUAPE                    **
-      *****************************************************************
