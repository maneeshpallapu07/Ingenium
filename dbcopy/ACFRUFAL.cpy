@@ -0,0 +1,33 @@
+      *****************************************************************
+      **  MEMBER : ACFRUFAL                                          **
+      **  REMARKS: UPLOAD DEFINED FIELD (UFLD) MAINTENANCE AUDIT LOG **
+      **           TABLE LAYOUT - ONE ROW PER CREATE/UPDATE/DELETE   **
+      **           AGAINST A RUFLD FIELD DEFINITION                  **
+      **  LENGTH : 100                                               **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+NP9822**  09AUG26  DEV    CREATED FOR UFLD AUDIT LOGGING             **
+      *****************************************************************
+
+       01  RUFAL-REC-INFO.
+           05  RUFAL-KEY.
+               10  RUFAL-CO-ID                  PIC X(02).
+               10  RUFAL-UPLD-FLD-STRUCT-NM     PIC X(20).
+               10  RUFAL-UPLD-FLD-APEX-NM       PIC X(20).
+               10  RUFAL-AUDIT-DT               PIC X(10).
+               10  RUFAL-AUDIT-TM               PIC X(08).
+           05  RUFAL-AUDIT-ACTION-CD            PIC X(01).
+               88  RUFAL-ACTION-CREATE                 VALUE 'C'.
+               88  RUFAL-ACTION-UPDATE                 VALUE 'U'.
+               88  RUFAL-ACTION-DELETE                 VALUE 'D'.
+           05  RUFAL-AUDIT-USER-ID              PIC X(08).
+           05  RUFAL-UPLD-FLD-TYP-CD            PIC X(01).
+           05  RUFAL-UPLD-FLD-FILE-CD           PIC X(04).
+           05  RUFAL-UPLD-FLD-NM                PIC X(18).
+           05  RUFAL-UPLD-TTBL-TYP-ID           PIC X(05).
+           05  FILLER                           PIC X(03).
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACFRUFAL                    **
+      *****************************************************************
