@@ -14,6 +14,9 @@
       **  RELEASE   DESCRIPTION                                      **
       **                                                             **
       **  6.5       CREATED FOR UAPE PROCESSING                      **
+      **  260121    ACTIVATE THE INDEX-BROWSE REQUEST CODES FOR AN    **
+      **            INCMPLT-ID-ORDERED SCAN, USED BY THE INCOMPLETE-  **
+      **            NESS AGING REPORT                                **
       *****************************************************************
       /
       **********************
@@ -347,33 +350,64 @@
        5000-EXEC-BROWSE-INDEX.
       ************************
 
-           IF  WS-OPTM-SQL-EXEC NUMERIC
-               MOVE WS-OPTM-SQL-EXEC-N       TO  WS-OPTM-SQL-REQIR
-           END-IF.
+      * ALTERNATE-INDEX BROWSE ORDERED BY INCMPLT_ID INSTEAD OF THE
+      * PRIMARY KEY - USED TO SCAN EVERY ROW IN THE TABLE FOR THE
+      * INCOMPLETENESS AGING REPORT, SO NO CALLER-SUPPLIED KEY IS
+      * REQUIRED AND THE OPTIMISTIC KEY-MATCH CHECK IS SATISFIED
+      * TRIVIALLY.
 
+           MOVE ZERO                         TO  WS-OPTM-SQL-REQIR.
 
-      * PROFILE INDICATED THAT -BROWSE-INDEX
-      * PARAGRAPHS ARE NOT APPLICABLE
+           MOVE '00'                         TO  WS-OPTM-SQL-EXEC.
+           PERFORM  510G-BROWSE-INDEX
+               THRU 510G-BROWSE-INDEX-X.
 
-           SET  WUAPE-IO-ERROR               TO  TRUE.
            MOVE WS-OPTM-SQL-REQIR            TO  WUAPE-OPTM-SQL-REQIR.
            MOVE WS-OPTM-SQL-EXEC             TO  WUAPE-OPTM-SQL-EXEC.
+           SET  WUAPE-OPTM-SQL-OK            TO  TRUE.
 
-           EVALUATE TRUE
 
-               WHEN WUAPE-OPTM-SQL-EXEC = WUAPE-OPTM-SQL-REQIR
-                   SET WUAPE-OPTM-SQL-OK     TO  TRUE
+       5000-EXEC-BROWSE-INDEX-X.
+           EXIT.
 
-               WHEN WUAPE-OPTM-SQL-EXEC = SPACES
-                   SET WUAPE-OPTM-SQL-ERROR  TO  TRUE
+
+      ******************
+       510G-BROWSE-INDEX.
+      ******************
+
+           EXEC SQL
+             DECLARE BCUR_UAPE_IX CURSOR FOR
+             SELECT
+                 APP_ID,
+                 INCMPLT_SEQ_NUM,
+                 INCMPLT_ID,
+                 INCMPLT_DTL_TXT,
+                 INCMPLT_IDNTFD_DT
+             FROM TUAPE
+             ORDER BY
+                 INCMPLT_ID,
+                 APP_ID,
+                 INCMPLT_SEQ_NUM
+             FOR FETCH ONLY
+           END-EXEC.
+
+           EXEC SQL
+                OPEN BCUR_UAPE_IX
+           END-EXEC.
+
+
+           EVALUATE SQLCODE
+
+               WHEN ZERO
+                    SET  WUAPE-IO-OK         TO  TRUE
 
                WHEN OTHER
-                   SET WUAPE-OPTM-SQL-IMPRV  TO  TRUE
+                    SET  WUAPE-IO-ERROR      TO  TRUE
 
            END-EVALUATE.
 
 
-       5000-EXEC-BROWSE-INDEX-X.
+       510G-BROWSE-INDEX-X.
            EXIT.
 
 
@@ -381,10 +415,9 @@
        6000-EXEC-FETCH-NEXT-INDEX.
       ****************************
 
-      * PROFILE INDICATED THAT -FETCH-NEXT-INDEX
-      * PARAGRAPHS ARE NOT APPLICABLE
+           PERFORM  610G-FETCH-NEXT-INDEX
+               THRU 610G-FETCH-NEXT-INDEX-X.
 
-           SET  WUAPE-IO-ERROR               TO  TRUE.
            SET  WUAPE-OPTM-SQL-OK            TO  TRUE.
            MOVE SPACES                       TO  WUAPE-OPTM-SQL-REQIR.
            MOVE SPACES                       TO  WUAPE-OPTM-SQL-EXEC.
@@ -394,14 +427,53 @@
            EXIT.
 
 
+      **********************
+       610G-FETCH-NEXT-INDEX.
+      **********************
+
+           MOVE LOW-VALUES                   TO  ZUAPE-NULL-INDICATORS.
+
+           MOVE SPACES                 TO  RUAPE-INCMPLT-DTL-TXT-TXT.
+
+           EXEC SQL
+             FETCH BCUR_UAPE_IX
+             INTO
+                 :RUAPE-APP-ID,
+                 :RUAPE-INCMPLT-SEQ-NUM,
+                 :RUAPE-INCMPLT-ID          :ZUAPE-INCMPLT-ID-NI,
+                 :RUAPE-INCMPLT-DTL-TXT     :ZUAPE-INCMPLT-DTL-TXT-NI,
+                 :RUAPE-INCMPLT-IDNTFD-DT
+           END-EXEC.
+
+
+           EVALUATE SQLCODE
+
+               WHEN ZERO
+                    SET  WUAPE-IO-OK         TO  TRUE
+                    PERFORM  UAPE-2000-SET-NULL-DFLT
+                        THRU UAPE-2000-SET-NULL-DFLT-X
+                    MOVE RUAPE-KEY           TO  WUAPE-KEY
+
+               WHEN +100
+                    SET  WUAPE-IO-EOF        TO  TRUE
+
+               WHEN OTHER
+                    SET  WUAPE-IO-ERROR      TO  TRUE
+
+           END-EVALUATE.
+
+
+       610G-FETCH-NEXT-INDEX-X.
+           EXIT.
+
+
       ***********************
        7000-EXEC-CLOSE-INDEX.
       ***********************
 
-      * PROFILE INDICATED THAT -CLOSE-BROWSE-INDEX
-      * PARAGRAPHS ARE NOT APPLICABLE
+           PERFORM  710G-CLOSE-BROWSE-INDEX
+               THRU 710G-CLOSE-BROWSE-INDEX-X.
 
-           SET  WUAPE-IO-ERROR               TO  TRUE.
            SET  WS-OPTM-SQL-CUR-CLOSED       TO  TRUE.
 
 
@@ -409,6 +481,30 @@
            EXIT.
 
 
+      ************************
+       710G-CLOSE-BROWSE-INDEX.
+      ************************
+
+           EXEC SQL
+                CLOSE BCUR_UAPE_IX
+           END-EXEC.
+
+
+           EVALUATE SQLCODE
+
+               WHEN ZERO
+                    SET  WUAPE-IO-OK         TO  TRUE
+
+               WHEN OTHER
+                    SET  WUAPE-IO-ERROR      TO  TRUE
+
+           END-EVALUATE.
+
+
+       710G-CLOSE-BROWSE-INDEX-X.
+           EXIT.
+
+
        COPY ACPZUAPE.
 
       *****************************************************************
