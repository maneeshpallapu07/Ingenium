@@ -20,6 +20,7 @@ M319N1**  03FEB17  FIELD ADDED AS PART OF FXWL XML CHANGES           **
 FF2003**  03JUN20  CTS   ADDED NEW FIELD FOR FFF-SMBC CHANGES        **
 29746F**  09OCT24  CTS   NEW FIELD ADDED AS PART OF CERBERUS PROJECT **
 27624C**  31JAN24  CTS   MANAGEMENT FOR POL ECERTIFICATE             **
+08132P**  09AUG26   ADDED SPECIAL-NOTES/DONATE-FORM FREE-TEXT FIELDS  **
       *****************************************************************
       /
       **********************
@@ -281,7 +282,11 @@ FF2003**  03JUN20  CTS   ADDED NEW FIELD FOR FFF-SMBC CHANGES        **
                  PAYO_BNK_BR_ID,
                  PAYO_BNK_ACCT_ID,
                  PAYO_BNK_ACCT_TYP_CD,
-                 PAYO_BNK_ACC_HLDR_NM			 
+                 PAYO_BNK_ACC_HLDR_NM,
+08132P           SPCL_NOTES_TXT,
+08132P           MNGR_SPCL_NOTES_TXT,
+08132P           PHYS_SPCL_NOTES_TXT,
+08132P           DONATE_FORM_TXT
              FROM TUPOL
              WHERE
                  APP_UPLD_DT  BETWEEN
@@ -442,7 +447,11 @@ FF2003**  03JUN20  CTS   ADDED NEW FIELD FOR FFF-SMBC CHANGES        **
           :RUPOL-PAYO-BNK-BR-ID        :ZUPOL-PAYO-BNK-BR-ID-NI,
           :RUPOL-PAYO-BNK-ACCT-ID      :ZUPOL-PAYO-BNK-ACCT-ID-NI,
           :RUPOL-PAYO-BNK-ACCT-TYP-CD  :ZUPOL-PAYO-ACCT-TYP-CD-NI,
-          :RUPOL-PAYO-BNK-ACC-HLDR-NM  :ZUPOL-PAYO-ACC-HLDR-NM-NI
+          :RUPOL-PAYO-BNK-ACC-HLDR-NM  :ZUPOL-PAYO-ACC-HLDR-NM-NI,
+08132P    :RUPOL-SPCL-NOTES-TXT        :ZUPOL-SPCL-NOTES-TXT-NI,
+08132P    :RUPOL-MNGR-SPCL-NOTES-TXT   :ZUPOL-MNGR-SPCL-NOTES-TXT-NI,
+08132P    :RUPOL-PHYS-SPCL-NOTES-TXT   :ZUPOL-PHYS-SPCL-NOTES-TXT-NI,
+08132P    :RUPOL-DONATE-FORM-TXT       :ZUPOL-DONATE-FORM-TXT-NI
            END-EXEC.
 
 
