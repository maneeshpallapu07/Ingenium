@@ -14,6 +14,8 @@
       **  RELEASE   DESCRIPTION                                      **
       **                                                             **
       **  23JUL09   CREATED FOR XMLE PROCESSING                      **
+BW3118**  09AUG26   EXTEND KEY WITH REJ-SEQ-NUM SO MULTIPLE REJECT    **
+BW3118**            REASONS CAN BE BROWSED PER APPLICATION            **
       *****************************************************************
       /
       **********************
@@ -115,7 +117,7 @@
        1000-DETERMINE-SQL-REQIR.
       **************************
 
-           MOVE 4                            TO  WS-OPTM-SQL-REQIR.
+           MOVE 5                            TO  WS-OPTM-SQL-REQIR.
 
            IF  WXMLE-CO-ID = WXMLE-ENDBR-CO-ID
                SUBTRACT +1                   FROM WS-OPTM-SQL-REQIR
@@ -145,6 +147,13 @@
            END-IF.
 
 
+           IF  WXMLE-REJ-SEQ-NUM = WXMLE-ENDBR-REJ-SEQ-NUM
+               SUBTRACT +1                   FROM WS-OPTM-SQL-REQIR
+           ELSE
+               GO TO 1000-DETERMINE-SQL-REQIR-X
+           END-IF.
+
+
        1000-DETERMINE-SQL-REQIR-X.
            EXIT.
 
@@ -170,7 +179,7 @@
                     PERFORM  2101-BROWSE
                         THRU 2101-BROWSE-X
 
-               WHEN WS-OPTM-SQL-REQIR <= 3
+               WHEN WS-OPTM-SQL-REQIR <= 4
                     MOVE '03'                TO  WS-OPTM-SQL-EXEC
                     PERFORM  210G-BROWSE
                         THRU 210G-BROWSE-X
@@ -214,18 +223,21 @@
                  APP_ID,
                  APP_CHNL_CD,
                  APP_UPLD_DT,
+                 REJ_SEQ_NUM,
                  APP_REJ_REASN_CD
              FROM TXMLE
              WHERE
                  CO_ID        = :WXMLE-CO-ID             AND
                  APP_ID       = :WXMLE-APP-ID            AND
                  APP_CHNL_CD  = :WXMLE-APP-CHNL-CD       AND
-                 APP_UPLD_DT  = :WXMLE-APP-UPLD-DT
+                 APP_UPLD_DT  = :WXMLE-APP-UPLD-DT       AND
+                 REJ_SEQ_NUM  = :WXMLE-REJ-SEQ-NUM
              ORDER BY
                  CO_ID,
                  APP_ID,
                  APP_CHNL_CD,
-                 APP_UPLD_DT
+                 APP_UPLD_DT,
+                 REJ_SEQ_NUM
              FOR FETCH ONLY
              OPTIMIZE FOR 1 ROW
            END-EXEC.
@@ -261,21 +273,24 @@
                  APP_ID,
                  APP_CHNL_CD,
                  APP_UPLD_DT,
+                 REJ_SEQ_NUM,
                  APP_REJ_REASN_CD
              FROM TXMLE
              WHERE
                  CO_ID        = :WXMLE-CO-ID             AND
                  APP_ID       = :WXMLE-APP-ID            AND
-                 APP_CHNL_CD  = :WXMLE-APP-CHNL-CD
+                 APP_CHNL_CD  = :WXMLE-APP-CHNL-CD       AND
+                 APP_UPLD_DT  = :WXMLE-APP-UPLD-DT
                AND
-                 APP_UPLD_DT  BETWEEN
-                                :WXMLE-APP-UPLD-DT       AND
-                                :WXMLE-ENDBR-APP-UPLD-DT
+                 REJ_SEQ_NUM  BETWEEN
+                                :WXMLE-REJ-SEQ-NUM       AND
+                                :WXMLE-ENDBR-REJ-SEQ-NUM
              ORDER BY
                  CO_ID,
                  APP_ID,
                  APP_CHNL_CD,
-                 APP_UPLD_DT
+                 APP_UPLD_DT,
+                 REJ_SEQ_NUM
              FOR FETCH ONLY
              OPTIMIZE FOR 1 ROW
            END-EXEC.
@@ -311,6 +326,7 @@
                  APP_ID,
                  APP_CHNL_CD,
                  APP_UPLD_DT,
+                 REJ_SEQ_NUM,
                  APP_REJ_REASN_CD
              FROM TXMLE
              WHERE
@@ -321,19 +337,26 @@
                                 :WXMLE-ENDBR-APP-ID
                AND
                ((APP_CHNL_CD  = :WXMLE-APP-CHNL-CD         AND
-                 APP_UPLD_DT >= :WXMLE-APP-UPLD-DT)        OR
+                 APP_UPLD_DT  = :WXMLE-APP-UPLD-DT         AND
+                 REJ_SEQ_NUM >= :WXMLE-REJ-SEQ-NUM)        OR
+                (APP_CHNL_CD  = :WXMLE-APP-CHNL-CD         AND
+                 APP_UPLD_DT >  :WXMLE-APP-UPLD-DT)        OR
                  APP_CHNL_CD  > :WXMLE-APP-CHNL-CD         OR
                  APP_ID       > :WXMLE-APP-ID)
                AND
                ((APP_CHNL_CD  = :WXMLE-ENDBR-APP-CHNL-CD   AND
-                 APP_UPLD_DT <= :WXMLE-ENDBR-APP-UPLD-DT)  OR
+                 APP_UPLD_DT  = :WXMLE-ENDBR-APP-UPLD-DT   AND
+                 REJ_SEQ_NUM <= :WXMLE-ENDBR-REJ-SEQ-NUM)  OR
+                (APP_CHNL_CD  = :WXMLE-ENDBR-APP-CHNL-CD   AND
+                 APP_UPLD_DT <  :WXMLE-ENDBR-APP-UPLD-DT)  OR
                  APP_CHNL_CD  < :WXMLE-ENDBR-APP-CHNL-CD   OR
                  APP_ID       < :WXMLE-ENDBR-APP-ID)
              ORDER BY
                  CO_ID,
                  APP_ID,
                  APP_CHNL_CD,
-                 APP_UPLD_DT
+                 APP_UPLD_DT,
+                 REJ_SEQ_NUM
              FOR FETCH ONLY
              OPTIMIZE FOR 1 ROW
            END-EXEC.
@@ -403,6 +426,7 @@
                  :RXMLE-APP-ID,
                  :RXMLE-APP-CHNL-CD,
                  :RXMLE-APP-UPLD-DT,
+                 :RXMLE-REJ-SEQ-NUM,
                  :RXMLE-APP-REJ-REASN-CD
            END-EXEC.
 
@@ -437,6 +461,7 @@
                  :RXMLE-APP-ID,
                  :RXMLE-APP-CHNL-CD,
                  :RXMLE-APP-UPLD-DT,
+                 :RXMLE-REJ-SEQ-NUM,
                  :RXMLE-APP-REJ-REASN-CD
            END-EXEC.
 
@@ -471,6 +496,7 @@
                  :RXMLE-APP-ID,
                  :RXMLE-APP-CHNL-CD,
                  :RXMLE-APP-UPLD-DT,
+                 :RXMLE-REJ-SEQ-NUM,
                  :RXMLE-APP-REJ-REASN-CD
            END-EXEC.
 
