@@ -14,6 +14,10 @@
       **  RELEASE   DESCRIPTION                                      **
       **                                                             **
       **  30NOV14   CREATED FOR CLUM PROCESSING                      **
+211518**  09AUG26   ADD SELECT-FOR-UPDATE/UPDATE/BROWSE/FETCH-NEXT    **
+211518**             FOR THE ASOM2120 ONLINE CLUM REVIEW WORKFLOW -   **
+211518**             THESE REQUEST CODES WERE ALREADY SCAFFOLDED AS   **
+211518**             88-LEVELS ON WCLUM-RQST-CD BUT NEVER IMPLEMENTED **
       *****************************************************************
       /
       **********************
@@ -33,6 +37,11 @@
        01  WS-WORKING-STORAGE.
            05  WS-WA-ADDRESS                    POINTER   VALUE NULL.
            05  WS-TL-ADDRESS                    POINTER   VALUE NULL.
+211518     05  WS-OPTM-SQL-REQIR                PIC 9(02).
+211518     05  WS-OPTM-SQL-EXEC                 PIC X(02) VALUE SPACES.
+211518         88  WS-OPTM-SQL-CUR-CLOSED                 VALUE SPACES.
+211518     05  WS-OPTM-SQL-EXEC-N               REDEFINES
+211518         WS-OPTM-SQL-EXEC                 PIC 9(02).
       /
        COPY XCWWWKDT.
       /
@@ -69,6 +78,32 @@
                     PERFORM  1000-INSERT
                         THRU 1000-INSERT-X
 
+211518         WHEN WCLUM-RQST-BROWSE
+211518              PERFORM  2000-DETERMINE-SQL-REQIR
+211518                  THRU 2000-DETERMINE-SQL-REQIR-X
+211518              PERFORM  3000-EXEC-BROWSE
+211518                  THRU 3000-EXEC-BROWSE-X
+
+211518         WHEN WCLUM-RQST-FETCH-NEXT
+211518              PERFORM  4000-EXEC-FETCH-NEXT
+211518                  THRU 4000-EXEC-FETCH-NEXT-X
+
+211518         WHEN WCLUM-RQST-CLOSE-BROWSE-CUR
+211518              PERFORM  5000-EXEC-CLOSE-CUR
+211518                  THRU 5000-EXEC-CLOSE-CUR-X
+
+211518         WHEN WCLUM-RQST-SELECT-FOR-UPDATE
+211518              PERFORM  6000-EXEC-SELECT-FOR-UPDATE
+211518                  THRU 6000-EXEC-SELECT-FOR-UPDATE-X
+
+211518         WHEN WCLUM-RQST-UPDATE
+211518              PERFORM  7000-EXEC-UPDATE
+211518                  THRU 7000-EXEC-UPDATE-X
+
+211518         WHEN WCLUM-RQST-CLOSE-UPDATE-CUR
+211518              PERFORM  8000-EXEC-CLOSE-UPDATE-CUR
+211518                  THRU 8000-EXEC-CLOSE-UPDATE-CUR-X
+
                WHEN OTHER
                     SET  WCLUM-IO-ERROR      TO  TRUE
 
@@ -100,14 +135,16 @@
                  SEQ_FILE_OUTPT_NM,
                  SEQ_FILE_INSTC_ID,
                  SEQ_FILE_TS,
-                 SEQ_FILE_REC_INFO)
+                 SEQ_FILE_REC_INFO,
+211518           RESOLVN_STAT_CD)
              VALUES
                (:RCLUM-CO-ID,
                 :RCLUM-SEQ-FILE-PGM-ID,
                 :RCLUM-SEQ-FILE-OUTPT-NM,
                 :RCLUM-SEQ-FILE-INSTC-ID,
                 CURRENT TIMESTAMP,
-                :RCLUM-SEQ-FILE-REC-INFO)
+                :RCLUM-SEQ-FILE-REC-INFO,
+211518          ' ')
            END-EXEC.
 
 
@@ -126,6 +163,396 @@
            EXIT.
 
 
+      *****************************************************************
+211518**  ADDED FOR ASOM2120 ONLINE REVIEW OF UNMATCHED CLUM ROWS     **
+      *****************************************************************
+
+      **************************
+211518 2000-DETERMINE-SQL-REQIR.
+      **************************
+
+211518     MOVE 5                            TO  WS-OPTM-SQL-REQIR.
+
+211518     IF  WCLUM-CO-ID = WCLUM-ENDBR-CO-ID
+211518         SUBTRACT +1                   FROM WS-OPTM-SQL-REQIR
+211518     ELSE
+211518         GO TO 2000-DETERMINE-SQL-REQIR-X
+211518     END-IF.
+
+211518     IF  WCLUM-SEQ-FILE-PGM-ID = WCLUM-ENDBR-SEQ-FILE-PGM-ID
+211518         SUBTRACT +1                   FROM WS-OPTM-SQL-REQIR
+211518     ELSE
+211518         GO TO 2000-DETERMINE-SQL-REQIR-X
+211518     END-IF.
+
+211518     IF  WCLUM-SEQ-FILE-OUTPT-NM = WCLUM-ENDBR-SEQ-FILE-OUTPT-NM
+211518         SUBTRACT +1                   FROM WS-OPTM-SQL-REQIR
+211518     ELSE
+211518         GO TO 2000-DETERMINE-SQL-REQIR-X
+211518     END-IF.
+
+211518     IF  WCLUM-SEQ-FILE-INSTC-ID = WCLUM-ENDBR-SEQ-FILE-INSTC-ID
+211518         SUBTRACT +1                   FROM WS-OPTM-SQL-REQIR
+211518     ELSE
+211518         GO TO 2000-DETERMINE-SQL-REQIR-X
+211518     END-IF.
+
+
+      ****************************
+211518 2000-DETERMINE-SQL-REQIR-X.
+      ****************************
+211518     EXIT.
+
+
+      ******************
+211518 3000-EXEC-BROWSE.
+      ******************
+
+211518     IF  WS-OPTM-SQL-EXEC NUMERIC
+211518         MOVE WS-OPTM-SQL-EXEC-N       TO  WS-OPTM-SQL-REQIR
+211518     END-IF.
+
+
+211518     EVALUATE TRUE
+
+211518         WHEN WS-OPTM-SQL-REQIR <= 1
+211518              MOVE '01'                TO  WS-OPTM-SQL-EXEC
+211518              PERFORM  3101-BROWSE
+211518                  THRU 3101-BROWSE-X
+
+211518         WHEN OTHER
+211518              MOVE SPACES              TO  WS-OPTM-SQL-EXEC
+211518              SET  WCLUM-IO-ERROR      TO  TRUE
+
+211518     END-EVALUATE.
+
+
+211518     MOVE WS-OPTM-SQL-REQIR            TO  WCLUM-OPTM-SQL-REQIR.
+211518     MOVE WS-OPTM-SQL-EXEC             TO  WCLUM-OPTM-SQL-EXEC.
+
+211518     EVALUATE TRUE
+
+211518         WHEN WCLUM-OPTM-SQL-EXEC = WCLUM-OPTM-SQL-REQIR
+211518             SET WCLUM-OPTM-SQL-OK     TO  TRUE
+
+211518         WHEN WCLUM-OPTM-SQL-EXEC = SPACES
+211518             SET WCLUM-OPTM-SQL-ERROR  TO  TRUE
+
+211518         WHEN OTHER
+211518             SET WCLUM-OPTM-SQL-IMPRV  TO  TRUE
+
+211518     END-EVALUATE.
+
+
+      ********************
+211518 3000-EXEC-BROWSE-X.
+      ********************
+211518     EXIT.
+
+
+      *************
+211518 3101-BROWSE.
+      *************
+
+211518     EXEC SQL
+211518          DECLARE B1CUR_CLUM CURSOR FOR
+211518          SELECT
+211518              CO_ID,
+211518              SEQ_FILE_PGM_ID,
+211518              SEQ_FILE_OUTPT_NM,
+211518              SEQ_FILE_INSTC_ID,
+211518              SEQ_FILE_TS,
+211518              SEQ_FILE_REC_INFO,
+211518              RESOLVN_STAT_CD,
+211518              MATCHED_CLI_ID,
+211518              RESOLVD_USER_ID,
+211518              RESOLVD_DT
+211518          FROM SCLUM
+211518          WHERE
+211518              CO_ID              = :WCLUM-CO-ID                AND
+211518              SEQ_FILE_PGM_ID    = :WCLUM-SEQ-FILE-PGM-ID      AND
+211518              SEQ_FILE_OUTPT_NM  = :WCLUM-SEQ-FILE-OUTPT-NM    AND
+211518              SEQ_FILE_INSTC_ID  = :WCLUM-SEQ-FILE-INSTC-ID
+211518            AND
+211518              RESOLVN_STAT_CD    = ' '
+211518          ORDER BY
+211518              CO_ID,
+211518              SEQ_FILE_PGM_ID,
+211518              SEQ_FILE_OUTPT_NM,
+211518              SEQ_FILE_INSTC_ID,
+211518              SEQ_FILE_TS
+211518          FOR FETCH ONLY
+211518          OPTIMIZE FOR 1 ROW
+211518     END-EXEC.
+
+211518     EXEC SQL
+211518          OPEN B1CUR_CLUM
+211518     END-EXEC.
+
+
+211518     EVALUATE SQLCODE
+
+211518         WHEN ZERO
+211518              SET  WCLUM-IO-OK         TO  TRUE
+
+211518         WHEN OTHER
+211518              SET  WCLUM-IO-ERROR      TO  TRUE
+
+211518     END-EVALUATE.
+
+
+      ***************
+211518 3101-BROWSE-X.
+      ***************
+211518     EXIT.
+
+
+      **********************
+211518 4000-EXEC-FETCH-NEXT.
+      **********************
+
+211518     EVALUATE WS-OPTM-SQL-EXEC
+
+211518         WHEN '01'
+211518              PERFORM  4101-FETCH-NEXT
+211518                  THRU 4101-FETCH-NEXT-X
+
+211518         WHEN OTHER
+211518              PERFORM  4101-FETCH-NEXT
+211518                  THRU 4101-FETCH-NEXT-X
+
+211518     END-EVALUATE.
+
+
+211518     SET  WCLUM-OPTM-SQL-OK            TO  TRUE.
+211518     MOVE SPACES                       TO  WCLUM-OPTM-SQL-REQIR.
+211518     MOVE SPACES                       TO  WCLUM-OPTM-SQL-EXEC.
+
+
+      ************************
+211518 4000-EXEC-FETCH-NEXT-X.
+      ************************
+211518     EXIT.
+
+
+      *****************
+211518 4101-FETCH-NEXT.
+      *****************
+
+211518     EXEC SQL
+211518          FETCH B1CUR_CLUM
+211518          INTO
+211518             :RCLUM-CO-ID,
+211518             :RCLUM-SEQ-FILE-PGM-ID,
+211518             :RCLUM-SEQ-FILE-OUTPT-NM,
+211518             :RCLUM-SEQ-FILE-INSTC-ID,
+211518             :RCLUM-SEQ-FILE-TS,
+211518             :RCLUM-SEQ-FILE-REC-INFO,
+211518             :RCLUM-RESOLVN-STAT-CD,
+211518             :RCLUM-MATCHED-CLI-ID,
+211518             :RCLUM-RESOLVD-USER-ID,
+211518             :RCLUM-RESOLVD-DT
+211518     END-EXEC.
+
+
+211518     EVALUATE SQLCODE
+
+211518         WHEN ZERO
+211518              SET  WCLUM-IO-OK         TO  TRUE
+211518              MOVE RCLUM-KEY           TO  WCLUM-KEY
+
+211518         WHEN +100
+211518              SET  WCLUM-IO-EOF        TO  TRUE
+
+211518         WHEN OTHER
+211518              SET  WCLUM-IO-ERROR      TO  TRUE
+
+211518     END-EVALUATE.
+
+
+      *******************
+211518 4101-FETCH-NEXT-X.
+      *******************
+211518     EXIT.
+
+
+      *********************
+211518 5000-EXEC-CLOSE-CUR.
+      *********************
+
+211518     EVALUATE WS-OPTM-SQL-EXEC
+
+211518         WHEN '01'
+211518              PERFORM  5101-CLOSE-BROWSE-CUR
+211518                  THRU 5101-CLOSE-BROWSE-CUR-X
+
+211518         WHEN OTHER
+211518              PERFORM  5101-CLOSE-BROWSE-CUR
+211518                  THRU 5101-CLOSE-BROWSE-CUR-X
+
+211518     END-EVALUATE.
+
+
+211518     SET  WS-OPTM-SQL-CUR-CLOSED       TO  TRUE.
+
+
+      ***********************
+211518 5000-EXEC-CLOSE-CUR-X.
+      ***********************
+211518     EXIT.
+
+
+      ***********************
+211518 5101-CLOSE-BROWSE-CUR.
+      ***********************
+
+211518     EXEC SQL
+211518          CLOSE B1CUR_CLUM
+211518     END-EXEC.
+
+
+211518     EVALUATE SQLCODE
+
+211518         WHEN ZERO
+211518              SET  WCLUM-IO-OK         TO  TRUE
+
+211518         WHEN OTHER
+211518              SET  WCLUM-IO-ERROR      TO  TRUE
+
+211518     END-EVALUATE.
+
+
+      *************************
+211518 5101-CLOSE-BROWSE-CUR-X.
+      *************************
+211518     EXIT.
+
+
+      ******************************
+211518 6000-EXEC-SELECT-FOR-UPDATE.
+      ******************************
+
+211518     EXEC SQL
+211518          DECLARE UCUR_CLUM CURSOR FOR
+211518          SELECT
+211518              SEQ_FILE_REC_INFO,
+211518              RESOLVN_STAT_CD,
+211518              MATCHED_CLI_ID,
+211518              RESOLVD_USER_ID,
+211518              RESOLVD_DT
+211518          FROM SCLUM
+211518          WHERE
+211518              CO_ID              = :WCLUM-CO-ID               AND
+211518              SEQ_FILE_PGM_ID    = :WCLUM-SEQ-FILE-PGM-ID     AND
+211518              SEQ_FILE_OUTPT_NM  = :WCLUM-SEQ-FILE-OUTPT-NM   AND
+211518              SEQ_FILE_INSTC_ID  = :WCLUM-SEQ-FILE-INSTC-ID   AND
+211518              SEQ_FILE_TS        = :WCLUM-SEQ-FILE-TS
+211518          FOR UPDATE OF
+211518              RESOLVN_STAT_CD,
+211518              MATCHED_CLI_ID,
+211518              RESOLVD_USER_ID,
+211518              RESOLVD_DT
+211518     END-EXEC.
+
+211518     EXEC SQL
+211518          OPEN UCUR_CLUM
+211518     END-EXEC.
+
+211518     IF  SQLCODE NOT = ZERO
+211518         SET  WCLUM-IO-ERROR           TO  TRUE
+211518         GO TO 6000-EXEC-SELECT-FOR-UPDATE-X
+211518     END-IF.
+
+211518     EXEC SQL
+211518          FETCH UCUR_CLUM
+211518          INTO
+211518             :RCLUM-SEQ-FILE-REC-INFO,
+211518             :RCLUM-RESOLVN-STAT-CD,
+211518             :RCLUM-MATCHED-CLI-ID,
+211518             :RCLUM-RESOLVD-USER-ID,
+211518             :RCLUM-RESOLVD-DT
+211518     END-EXEC.
+
+
+211518     EVALUATE SQLCODE
+
+211518         WHEN ZERO
+211518              SET  WCLUM-IO-OK         TO  TRUE
+211518              MOVE WCLUM-KEY           TO  RCLUM-KEY
+
+211518         WHEN +100
+211518              SET  WCLUM-IO-NOT-FOUND  TO  TRUE
+
+211518         WHEN OTHER
+211518              SET  WCLUM-IO-ERROR      TO  TRUE
+
+211518     END-EVALUATE.
+
+
+      ********************************
+211518 6000-EXEC-SELECT-FOR-UPDATE-X.
+      ********************************
+211518     EXIT.
+
+
+      *****************
+211518 7000-EXEC-UPDATE.
+      *****************
+
+211518     EXEC SQL
+211518          UPDATE SCLUM
+211518          SET
+211518              RESOLVN_STAT_CD  = :RCLUM-RESOLVN-STAT-CD,
+211518              MATCHED_CLI_ID   = :RCLUM-MATCHED-CLI-ID,
+211518              RESOLVD_USER_ID  = :RCLUM-RESOLVD-USER-ID,
+211518              RESOLVD_DT       = :RCLUM-RESOLVD-DT
+211518          WHERE CURRENT OF UCUR_CLUM
+211518     END-EXEC.
+
+
+211518     EVALUATE SQLCODE
+
+211518         WHEN ZERO
+211518              SET  WCLUM-IO-OK         TO  TRUE
+
+211518         WHEN OTHER
+211518              SET  WCLUM-IO-ERROR      TO  TRUE
+
+211518     END-EVALUATE.
+
+
+      *******************
+211518 7000-EXEC-UPDATE-X.
+      *******************
+211518     EXIT.
+
+
+      **************************
+211518 8000-EXEC-CLOSE-UPDATE-CUR.
+      **************************
+
+211518     EXEC SQL
+211518          CLOSE UCUR_CLUM
+211518     END-EXEC.
+
+
+211518     EVALUATE SQLCODE
+
+211518         WHEN ZERO
+211518              SET  WCLUM-IO-OK         TO  TRUE
+
+211518         WHEN OTHER
+211518              SET  WCLUM-IO-ERROR      TO  TRUE
+
+211518     END-EVALUATE.
+
+
+      ****************************
+211518 8000-EXEC-CLOSE-UPDATE-CUR-X.
+      ****************************
+211518     EXIT.
+
+
       *****************************************************************
       **                 END OF PROGRAM ASIACLUM                     **
       *****************************************************************
