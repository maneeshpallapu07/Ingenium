@@ -0,0 +1,159 @@
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+
+       PROGRAM-ID. ASICINIT.
+
+       COPY XCWWCRHT.
+
+      *****************************************************************
+      **  MEMBER :  ASICINIT                                         **
+      **  REMARKS:  SHARED DISPATCH DRIVER FOR THE TABLE-LAYOUT      **
+      **            INITIALIZATION PROGRAMS (ASICCWAE, ASICUFLD,     **
+      **            ASICUTTB, ASICXMLE).  CALLERS PASS THE 4-BYTE    **
+      **            TABLE NAME ALREADY CARRIED IN EACH TABLE'S OWN   **
+      **            WORK AREA (WCWAE-TABLE-NAME, WUFLD-TABLE-NAME,   **
+      **            ETC.) AND THIS DRIVER CALLS THE MATCHING         **
+      **            INITIALIZER, SO A NEW UPLOAD EXTRACT TABLE ONLY  **
+      **            NEEDS ONE MORE WHEN CLAUSE HERE INSTEAD OF A     **
+      **            HAND-WRITTEN CALLER FOR EVERY INITIALIZER.       **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+85336Y**  09AUG26  DEV    CREATED AS SHARED INITIALIZATION DRIVER    **
+      *****************************************************************
+      /
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+
+      ***************
+       DATA DIVISION.
+      ***************
+      /
+      *************************
+       WORKING-STORAGE SECTION.
+      *************************
+
+       COPY XCWWPGWS REPLACING '$VAR1' BY 'ASICINIT'.
+
+      /
+      *****************
+       LINKAGE SECTION.
+      *****************
+
+       01  ASIC-TABLE-ID                   PIC X(04).
+
+       01  ASIC-DSPTCH-STAT                PIC X(01).
+           88  ASIC-DSPTCH-OK              VALUE '0'.
+           88  ASIC-DSPTCH-TABLE-INVALID   VALUE '9'.
+
+      *
+      * ASIC-IO-WORK-AREA AND ASIC-REC-INFO ARE NOT INTERPRETED BY
+      * THIS DRIVER - THE CALLER PASSES ITS OWN TYPED WORK AREA AND
+      * RECORD-INFO COPYBOOK FOR THE TABLE NAMED IN ASIC-TABLE-ID,
+      * AND THIS DRIVER FORWARDS THEM UNCHANGED TO THE MATCHING
+      * INITIALIZER, WHICH INTERPRETS THEM USING ITS OWN LINKAGE.
+      *
+       01  ASIC-IO-WORK-AREA               PIC X(01).
+
+       01  ASIC-REC-INFO                   PIC X(01).
+
+      /
+       PROCEDURE DIVISION USING ASIC-TABLE-ID
+                                ASIC-DSPTCH-STAT
+                                ASIC-IO-WORK-AREA
+                                ASIC-REC-INFO.
+
+      ***************
+       0000-MAINLINE.
+      ***************
+
+           SET  ASIC-DSPTCH-OK             TO TRUE.
+
+           EVALUATE ASIC-TABLE-ID
+
+               WHEN 'CWAE'
+                    PERFORM  1000-CALL-CWAE
+                        THRU 1000-CALL-CWAE-X
+
+               WHEN 'UFLD'
+                    PERFORM  1000-CALL-UFLD
+                        THRU 1000-CALL-UFLD-X
+
+               WHEN 'UTTB'
+                    PERFORM  1000-CALL-UTTB
+                        THRU 1000-CALL-UTTB-X
+
+               WHEN 'XMLE'
+                    PERFORM  1000-CALL-XMLE
+                        THRU 1000-CALL-XMLE-X
+
+               WHEN OTHER
+                    SET  ASIC-DSPTCH-TABLE-INVALID   TO TRUE
+
+           END-EVALUATE.
+
+
+           GOBACK.
+
+
+       0000-MAINLINE-X.
+           EXIT.
+
+
+      *----------------
+       1000-CALL-CWAE.
+      *----------------
+
+           MOVE 'ASICCWAE'         TO WPGWS-CALL-PGM-ID.
+
+           CALL WPGWS-CALL-PGM-ID USING ASIC-IO-WORK-AREA
+                                        ASIC-REC-INFO.
+
+       1000-CALL-CWAE-X.
+           EXIT.
+
+
+      *----------------
+       1000-CALL-UFLD.
+      *----------------
+
+           MOVE 'ASICUFLD'         TO WPGWS-CALL-PGM-ID.
+
+           CALL WPGWS-CALL-PGM-ID USING ASIC-IO-WORK-AREA
+                                        ASIC-REC-INFO.
+
+       1000-CALL-UFLD-X.
+           EXIT.
+
+
+      *----------------
+       1000-CALL-UTTB.
+      *----------------
+
+           MOVE 'ASICUTTB'         TO WPGWS-CALL-PGM-ID.
+
+           CALL WPGWS-CALL-PGM-ID USING ASIC-IO-WORK-AREA
+                                        ASIC-REC-INFO.
+
+       1000-CALL-UTTB-X.
+           EXIT.
+
+
+      *----------------
+       1000-CALL-XMLE.
+      *----------------
+
+           MOVE 'ASICXMLE'         TO WPGWS-CALL-PGM-ID.
+
+           CALL WPGWS-CALL-PGM-ID USING ASIC-IO-WORK-AREA
+                                        ASIC-REC-INFO.
+
+       1000-CALL-XMLE-X.
+           EXIT.
+
+
+      *****************************************************************
+      **                 END OF PROGRAM ASICINIT                     **
+      *****************************************************************
