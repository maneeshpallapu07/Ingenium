@@ -0,0 +1,136 @@
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+
+       PROGRAM-ID. ASIAUFAL.
+
+       COPY XCWWCRHT.
+
+      *****************************************************************
+      **  MEMBER : ASIAUFAL                                          **
+      **  REMARKS: SQL I/O PROGRAM USED TO INSERT A ROW INTO THE     **
+      **           UFLD MAINTENANCE AUDIT LOG TABLE                  **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+NP9822**  09AUG26  DEV    CREATED FOR UFLD AUDIT LOGGING             **
+      *****************************************************************
+      /
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+
+      ***************
+       DATA DIVISION.
+      ***************
+      /
+      *************************
+       WORKING-STORAGE SECTION.
+      *************************
+
+       COPY XCWWPGWS REPLACING '$VAR1' BY 'ASIAUFAL'.
+
+       01  WS-WORKING-STORAGE.
+           05  WS-WA-ADDRESS                    POINTER   VALUE NULL.
+           05  WS-TL-ADDRESS                    POINTER   VALUE NULL.
+      /
+       COPY XCWWWKDT.
+      /
+      *****************
+       LINKAGE SECTION.
+      *****************
+
+           EXEC SQL INCLUDE SQLCA     END-EXEC.
+
+           EXEC SQL INCLUDE ACFWUFAL  END-EXEC.
+
+           EXEC SQL INCLUDE ACFRUFAL  END-EXEC.
+
+      /
+       PROCEDURE DIVISION USING SQLCA
+                                WUFAL-IO-WORK-AREA
+                                RUFAL-REC-INFO.
+
+      ***************
+       0000-MAINLINE.
+      ***************
+
+           IF  WS-WA-ADDRESS NOT = ADDRESS OF WUFAL-IO-WORK-AREA
+           OR  WS-TL-ADDRESS NOT = ADDRESS OF RUFAL-REC-INFO
+               SET  WS-WA-ADDRESS  TO  ADDRESS OF WUFAL-IO-WORK-AREA
+               SET  WS-TL-ADDRESS  TO  ADDRESS OF RUFAL-REC-INFO
+DB2MVS         MOVE ZERO           TO  SQL-INIT-FLAG
+           END-IF.
+
+
+           EVALUATE TRUE
+
+               WHEN WUFAL-RQST-INSERT
+                    PERFORM  1000-INSERT
+                        THRU 1000-INSERT-X
+
+               WHEN OTHER
+                    SET  WUFAL-IO-ERROR      TO  TRUE
+
+           END-EVALUATE.
+
+
+           GOBACK.
+
+
+       0000-MAINLINE-X.
+           EXIT.
+
+
+      *************
+       1000-INSERT.
+      *************
+
+           MOVE WUFAL-KEY                    TO  RUFAL-KEY.
+
+           EXEC SQL
+             INSERT INTO TUFAL
+                (CO_ID,
+                 UPLD_FLD_STRUCT_NM,
+                 UPLD_FLD_APEX_NM,
+                 AUDIT_DT,
+                 AUDIT_TM,
+                 AUDIT_ACTION_CD,
+                 AUDIT_USER_ID,
+                 UPLD_FLD_TYP_CD,
+                 UPLD_FLD_FILE_CD,
+                 UPLD_FLD_NM,
+                 UPLD_TTBL_TYP_ID)
+             VALUES
+               (:RUFAL-CO-ID,
+                :RUFAL-UPLD-FLD-STRUCT-NM,
+                :RUFAL-UPLD-FLD-APEX-NM,
+                :RUFAL-AUDIT-DT,
+                :RUFAL-AUDIT-TM,
+                :RUFAL-AUDIT-ACTION-CD,
+                :RUFAL-AUDIT-USER-ID,
+                :RUFAL-UPLD-FLD-TYP-CD,
+                :RUFAL-UPLD-FLD-FILE-CD,
+                :RUFAL-UPLD-FLD-NM,
+                :RUFAL-UPLD-TTBL-TYP-ID)
+           END-EXEC.
+
+
+           EVALUATE SQLCODE
+
+               WHEN ZERO
+                    SET  WUFAL-IO-OK         TO  TRUE
+
+               WHEN OTHER
+                    SET  WUFAL-IO-ERROR      TO  TRUE
+
+           END-EVALUATE.
+
+
+       1000-INSERT-X.
+           EXIT.
+
+
+      *****************************************************************
+      **                 END OF PROGRAM ASIAUFAL                     **
+      *****************************************************************
