@@ -14,6 +14,9 @@
       **  RELEASE   DESCRIPTION                                      **
       **                                                             **
       **  01OCT05   CREATED FOR UFND PROCESSING                      **
+99522D**  09AUG26  DEV    ADD SELECT/SELECT-FOR-UPDATE/UPDATE/       **
+99522D**                  INSERT/DELETE FOR ASOM2100 ONLINE          **
+99522D**                  MAINTENANCE OF UFND ROWS                   **
       *****************************************************************
       /
       **********************
@@ -100,6 +103,34 @@
                     PERFORM  7000-EXEC-CLOSE-INDEX
                         THRU 7000-EXEC-CLOSE-INDEX-X
 
+99522D         WHEN WUFND-RQST-SELECT
+99522D              PERFORM  8000-EXEC-SELECT
+99522D                  THRU 8000-EXEC-SELECT-X
+
+99522D         WHEN WUFND-RQST-SELECT-FOR-UPDATE
+99522D              PERFORM  8100-EXEC-SELECT-FOR-UPDATE
+99522D                  THRU 8100-EXEC-SELECT-FOR-UPDATE-X
+
+99522D         WHEN WUFND-RQST-UPDATE
+99522D              PERFORM  8200-EXEC-UPDATE
+99522D                  THRU 8200-EXEC-UPDATE-X
+
+99522D         WHEN WUFND-RQST-CLOSE-UPDATE-CUR
+99522D              PERFORM  8300-EXEC-CLOSE-UPDATE-CUR
+99522D                  THRU 8300-EXEC-CLOSE-UPDATE-CUR-X
+
+99522D         WHEN WUFND-RQST-INIT-TBL-LAYOUT
+99522D              PERFORM  8400-EXEC-INIT-TBL-LAYOUT
+99522D                  THRU 8400-EXEC-INIT-TBL-LAYOUT-X
+
+99522D         WHEN WUFND-RQST-INSERT
+99522D              PERFORM  8500-EXEC-INSERT
+99522D                  THRU 8500-EXEC-INSERT-X
+
+99522D         WHEN WUFND-RQST-DELETE
+99522D              PERFORM  8600-EXEC-DELETE
+99522D                  THRU 8600-EXEC-DELETE-X
+
                WHEN OTHER
                     SET  WUFND-IO-ERROR      TO  TRUE
 
@@ -575,6 +606,264 @@
            EXIT.
 
 
+      *****************************************************************
+99522D**  ADDED FOR ASOM2100 ONLINE MAINTENANCE OF A SINGLE UFND ROW  **
+      *****************************************************************
+
+      *****************
+99522D 8000-EXEC-SELECT.
+      *****************
+
+99522D     MOVE LOW-VALUES                    TO  ZUFND-NULL-INDICATORS.
+
+99522D     EXEC SQL
+99522D          SELECT
+99522D              SA_INIT_PREM_PCT,
+99522D              SA_SUBSEQ_PREM_PCT,
+99522D              SA_INIT_LMPSM_PCT,
+99522D              SA_CNVR_FND_PCT
+99522D          INTO
+99522D          :RUFND-SA-INIT-PREM-PCT   :ZUFND-SA-INIT-PREM-PCT-NI,
+99522D          :RUFND-SA-SUBSEQ-PREM-PCT :ZUFND-SA-SUBSEQ-PREM-PCT-NI,
+99522D          :RUFND-SA-INIT-LMPSM-PCT  :ZUFND-SA-INIT-LMPSM-PCT-NI,
+99522D          :RUFND-SA-CNVR-FND-PCT    :ZUFND-SA-CNVR-FND-PCT-NI
+99522D          FROM TUFND
+99522D          WHERE
+99522D              APP_ID    = :WUFND-APP-ID     AND
+99522D              STCKR_ID  = :WUFND-STCKR-ID   AND
+99522D              PLAN_ID   = :WUFND-PLAN-ID    AND
+99522D              FND_ID    = :WUFND-FND-ID
+99522D     END-EXEC.
+
+
+99522D     EVALUATE SQLCODE
+
+99522D         WHEN ZERO
+99522D              SET  WUFND-IO-OK         TO  TRUE
+99522D              PERFORM  UFND-2000-SET-NULL-DFLT
+99522D                  THRU UFND-2000-SET-NULL-DFLT-X
+99522D              MOVE WUFND-KEY           TO  RUFND-KEY
+
+99522D         WHEN +100
+99522D              SET  WUFND-IO-NOT-FOUND  TO  TRUE
+
+99522D         WHEN OTHER
+99522D              SET  WUFND-IO-ERROR      TO  TRUE
+
+99522D     END-EVALUATE.
+
+
+      *******************
+99522D 8000-EXEC-SELECT-X.
+      *******************
+99522D     EXIT.
+
+
+      ******************************
+99522D 8100-EXEC-SELECT-FOR-UPDATE.
+      ******************************
+
+99522D     EXEC SQL
+99522D          DECLARE UCUR_UFND CURSOR FOR
+99522D          SELECT
+99522D              SA_INIT_PREM_PCT,
+99522D              SA_SUBSEQ_PREM_PCT,
+99522D              SA_INIT_LMPSM_PCT,
+99522D              SA_CNVR_FND_PCT
+99522D          FROM TUFND
+99522D          WHERE
+99522D              APP_ID    = :WUFND-APP-ID     AND
+99522D              STCKR_ID  = :WUFND-STCKR-ID   AND
+99522D              PLAN_ID   = :WUFND-PLAN-ID    AND
+99522D              FND_ID    = :WUFND-FND-ID
+99522D          FOR UPDATE OF
+99522D              SA_INIT_PREM_PCT,
+99522D              SA_SUBSEQ_PREM_PCT,
+99522D              SA_INIT_LMPSM_PCT,
+99522D              SA_CNVR_FND_PCT
+99522D     END-EXEC.
+
+99522D     EXEC SQL
+99522D          OPEN UCUR_UFND
+99522D     END-EXEC.
+
+99522D     IF  SQLCODE NOT = ZERO
+99522D         SET  WUFND-IO-ERROR           TO  TRUE
+99522D         GO TO 8100-EXEC-SELECT-FOR-UPDATE-X
+99522D     END-IF.
+
+99522D     MOVE LOW-VALUES                    TO  ZUFND-NULL-INDICATORS.
+
+99522D     EXEC SQL
+99522D          FETCH UCUR_UFND
+99522D          INTO
+99522D          :RUFND-SA-INIT-PREM-PCT   :ZUFND-SA-INIT-PREM-PCT-NI,
+99522D          :RUFND-SA-SUBSEQ-PREM-PCT :ZUFND-SA-SUBSEQ-PREM-PCT-NI,
+99522D          :RUFND-SA-INIT-LMPSM-PCT  :ZUFND-SA-INIT-LMPSM-PCT-NI,
+99522D          :RUFND-SA-CNVR-FND-PCT    :ZUFND-SA-CNVR-FND-PCT-NI
+99522D     END-EXEC.
+
+
+99522D     EVALUATE SQLCODE
+
+99522D         WHEN ZERO
+99522D              SET  WUFND-IO-OK         TO  TRUE
+99522D              PERFORM  UFND-2000-SET-NULL-DFLT
+99522D                  THRU UFND-2000-SET-NULL-DFLT-X
+99522D              MOVE WUFND-KEY           TO  RUFND-KEY
+
+99522D         WHEN +100
+99522D              SET  WUFND-IO-NOT-FOUND  TO  TRUE
+
+99522D         WHEN OTHER
+99522D              SET  WUFND-IO-ERROR      TO  TRUE
+
+99522D     END-EVALUATE.
+
+
+      ********************************
+99522D 8100-EXEC-SELECT-FOR-UPDATE-X.
+      ********************************
+99522D     EXIT.
+
+
+      *****************
+99522D 8200-EXEC-UPDATE.
+      *****************
+
+99522D     EXEC SQL
+99522D          UPDATE TUFND
+99522D          SET
+99522D              SA_INIT_PREM_PCT    = :RUFND-SA-INIT-PREM-PCT,
+99522D              SA_SUBSEQ_PREM_PCT  = :RUFND-SA-SUBSEQ-PREM-PCT,
+99522D              SA_INIT_LMPSM_PCT   = :RUFND-SA-INIT-LMPSM-PCT,
+99522D              SA_CNVR_FND_PCT     = :RUFND-SA-CNVR-FND-PCT
+99522D          WHERE CURRENT OF UCUR_UFND
+99522D     END-EXEC.
+
+
+99522D     EVALUATE SQLCODE
+
+99522D         WHEN ZERO
+99522D              SET  WUFND-IO-OK         TO  TRUE
+
+99522D         WHEN OTHER
+99522D              SET  WUFND-IO-ERROR      TO  TRUE
+
+99522D     END-EVALUATE.
+
+
+      *******************
+99522D 8200-EXEC-UPDATE-X.
+      *******************
+99522D     EXIT.
+
+
+      **************************
+99522D 8300-EXEC-CLOSE-UPDATE-CUR.
+      **************************
+
+99522D     EXEC SQL
+99522D          CLOSE UCUR_UFND
+99522D     END-EXEC.
+
+
+99522D     EVALUATE SQLCODE
+
+99522D         WHEN ZERO
+99522D              SET  WUFND-IO-OK         TO  TRUE
+
+99522D         WHEN OTHER
+99522D              SET  WUFND-IO-ERROR      TO  TRUE
+
+99522D     END-EVALUATE.
+
+
+      ****************************
+99522D 8300-EXEC-CLOSE-UPDATE-CUR-X.
+      ****************************
+99522D     EXIT.
+
+
+      **************************
+99522D 8400-EXEC-INIT-TBL-LAYOUT.
+      **************************
+
+99522D     MOVE SPACES                 TO  RUFND-KEY.
+99522D     MOVE ZERO                   TO  RUFND-SA-INIT-PREM-PCT
+99522D                                     RUFND-SA-SUBSEQ-PREM-PCT
+99522D                                     RUFND-SA-INIT-LMPSM-PCT
+99522D                                     RUFND-SA-CNVR-FND-PCT.
+99522D     SET  WUFND-IO-OK                  TO  TRUE.
+
+
+      ****************************
+99522D 8400-EXEC-INIT-TBL-LAYOUT-X.
+      ****************************
+99522D     EXIT.
+
+
+      *****************
+99522D 8500-EXEC-INSERT.
+      *****************
+
+99522D     EXEC SQL
+99522D          INSERT INTO TUFND
+99522D              (APP_ID, STCKR_ID, PLAN_ID, FND_ID,
+99522D               SA_INIT_PREM_PCT, SA_SUBSEQ_PREM_PCT,
+99522D               SA_INIT_LMPSM_PCT, SA_CNVR_FND_PCT)
+99522D          VALUES
+99522D              (:WUFND-APP-ID, :WUFND-STCKR-ID, :WUFND-PLAN-ID,
+99522D               :WUFND-FND-ID,
+99522D               :RUFND-SA-INIT-PREM-PCT, :RUFND-SA-SUBSEQ-PREM-PCT,
+99522D               :RUFND-SA-INIT-LMPSM-PCT, :RUFND-SA-CNVR-FND-PCT)
+99522D     END-EXEC.
+
+
+99522D     EVALUATE SQLCODE
+
+99522D         WHEN ZERO
+99522D              SET  WUFND-IO-OK         TO  TRUE
+
+99522D         WHEN OTHER
+99522D              SET  WUFND-IO-ERROR      TO  TRUE
+
+99522D     END-EVALUATE.
+
+
+      *******************
+99522D 8500-EXEC-INSERT-X.
+      *******************
+99522D     EXIT.
+
+
+      *****************
+99522D 8600-EXEC-DELETE.
+      *****************
+
+99522D     EXEC SQL
+99522D          DELETE FROM TUFND
+99522D          WHERE CURRENT OF UCUR_UFND
+99522D     END-EXEC.
+
+
+99522D     EVALUATE SQLCODE
+
+99522D         WHEN ZERO
+99522D              SET  WUFND-IO-OK         TO  TRUE
+
+99522D         WHEN OTHER
+99522D              SET  WUFND-IO-ERROR      TO  TRUE
+
+99522D     END-EVALUATE.
+
+
+      *******************
+99522D 8600-EXEC-DELETE-X.
+      *******************
+99522D     EXIT.
+
+
        COPY ACPZUFND.
 
       *****************************************************************
