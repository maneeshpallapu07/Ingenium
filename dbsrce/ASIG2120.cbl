@@ -15,6 +15,7 @@
       **  RELEASE   DESCRIPTION                                      **
       **                                                             **
       **  612J      CREATED FOR 2120 TABLE PROCESSING                **
+      **  51151T    ADD DRY-RUN ROW COUNT FOR KEY RANGE PURGE        **
       *****************************************************************
       /
       **********************
@@ -73,6 +74,12 @@
                     PERFORM  3000-DELETE-WITH-KEY
                         THRU 3000-DELETE-WITH-KEY-X
 
+51151T         WHEN W2120-RQST-COUNT-KEY-RANGE
+51151T              PERFORM  1000-DETERMINE-SQL-REQIR
+51151T                  THRU 1000-DETERMINE-SQL-REQIR-X
+51151T              PERFORM  4000-EXEC-COUNT-KEY-RANGE
+51151T                  THRU 4000-EXEC-COUNT-KEY-RANGE-X
+
                WHEN OTHER
                     SET  W2120-IO-ERROR      TO  TRUE
 
@@ -246,6 +253,87 @@
            EXIT.
 
 
+51151T***************************
+51151T 4000-EXEC-COUNT-KEY-RANGE.
+51151T***************************
+
+51151T     EVALUATE TRUE
+
+51151T         WHEN WS-OPTM-SQL-REQIR <= 2
+51151T              MOVE '02'                TO  WS-OPTM-SQL-EXEC
+51151T              PERFORM  4102-COUNT-KEY-RANGE
+51151T                  THRU 4102-COUNT-KEY-RANGE-X
+
+51151T         WHEN OTHER
+51151T              MOVE SPACES              TO  WS-OPTM-SQL-EXEC
+51151T              SET  W2120-IO-ERROR      TO  TRUE
+
+51151T     END-EVALUATE.
+
+
+51151T     MOVE WS-OPTM-SQL-REQIR            TO  W2120-OPTM-SQL-REQIR.
+51151T     MOVE WS-OPTM-SQL-EXEC             TO  W2120-OPTM-SQL-EXEC.
+
+51151T     IF  W2120-OPTM-SQL-EXEC = W2120-OPTM-SQL-REQIR
+51151T         SET W2120-OPTM-SQL-OK         TO  TRUE
+51151T     ELSE
+51151T         IF  W2120-OPTM-SQL-EXEC = SPACES
+51151T             SET W2120-OPTM-SQL-ERROR  TO  TRUE
+51151T         ELSE
+51151T             SET W2120-OPTM-SQL-IMPRV  TO  TRUE
+51151T         END-IF
+51151T     END-IF.
+
+
+51151T 4000-EXEC-COUNT-KEY-RANGE-X.
+51151T     EXIT.
+
+
+51151T**********************
+51151T 4102-COUNT-KEY-RANGE.
+51151T**********************
+
+51151T     MOVE ZERO                         TO  W2120-RQST-ROW-CNT.
+
+51151T     EXEC SQL
+51151T         SELECT COUNT(*)
+51151T           INTO :W2120-RQST-ROW-CNT
+51151T           FROM S2120
+51151T          WHERE
+51151T            CO_ID              = :W2120-CO-ID                 AND
+51151T            SEQ_FILE_PGM_ID    = :W2120-SEQ-FILE-PGM-ID       AND
+51151T            SEQ_FILE_OUTPT_NM  = :W2120-SEQ-FILE-OUTPT-NM
+51151T          AND
+51151T            SEQ_FILE_INSTC_ID  BETWEEN
+51151T                                 :W2120-SEQ-FILE-INSTC-ID     AND
+51151T                                 :W2120-ENDBR-SEQ-FILE-INSTC-ID
+51151T          AND
+51151T           (SEQ_FILE_TS       >= :W2120-SEQ-FILE-TS           OR
+51151T            SEQ_FILE_INSTC_ID  > :W2120-SEQ-FILE-INSTC-ID)
+51151T          AND
+51151T           (SEQ_FILE_TS       <= :W2120-ENDBR-SEQ-FILE-TS     OR
+51151T            SEQ_FILE_INSTC_ID  < :W2120-ENDBR-SEQ-FILE-INSTC-ID)
+51151T     END-EXEC.
+
+
+51151T     EVALUATE SQLCODE
+
+51151T         WHEN ZERO
+51151T              SET  W2120-IO-OK         TO  TRUE
+
+51151T         WHEN +100
+51151T              SET  W2120-IO-NOT-FOUND  TO  TRUE
+
+51151T         WHEN OTHER
+51151T              SET  W2120-IO-ERROR      TO  TRUE
+
+51151T     END-EVALUATE.
+
+
+51151T 4102-COUNT-KEY-RANGE-X.
+51151T     EXIT.
+
+
       *****************************************************************
       **                 END OF PROGRAM ASIG2120                     **
       *****************************************************************
