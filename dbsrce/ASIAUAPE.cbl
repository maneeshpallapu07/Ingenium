@@ -14,6 +14,8 @@
       **  RELEASE   DESCRIPTION                                      **
       **                                                             **
       **  6.5       CREATED FOR UAPE PROCESSING                      **
+      **  260121    STAMP THE ROW WITH THE DATE THE INCOMPLETENESS    **
+      **            WAS IDENTIFIED, FOR AGING REPORTING               **
       *****************************************************************
       /
       **********************
@@ -33,6 +35,18 @@
        01  WS-WORKING-STORAGE.
            05  WS-WA-ADDRESS                    POINTER   VALUE NULL.
            05  WS-TL-ADDRESS                    POINTER   VALUE NULL.
+260121     05  WS-TODAY-CCYYMMDD                PIC 9(08).
+260121     05  WS-TODAY-CCYYMMDD-X REDEFINES
+260121         WS-TODAY-CCYYMMDD.
+260121         10  WS-TODAY-CCYY                PIC 9(04).
+260121         10  WS-TODAY-MM                  PIC 9(02).
+260121         10  WS-TODAY-DD                  PIC 9(02).
+260121     05  WS-TODAY-CCYY-MM-DD.
+260121         10  WS-TODAY-CCYY-OUT            PIC 9(04).
+260121         10  FILLER                       PIC X(01) VALUE '-'.
+260121         10  WS-TODAY-MM-OUT              PIC 9(02).
+260121         10  FILLER                       PIC X(01) VALUE '-'.
+260121         10  WS-TODAY-DD-OUT              PIC 9(02).
       /
        COPY XCWWWKDT.
       /
@@ -98,17 +112,26 @@
 
            MOVE WUAPE-KEY                    TO  RUAPE-KEY.
 
+260121     ACCEPT  WS-TODAY-CCYYMMDD         FROM DATE YYYYMMDD.
+260121     MOVE WS-TODAY-CCYY                TO  WS-TODAY-CCYY-OUT.
+260121     MOVE WS-TODAY-MM                  TO  WS-TODAY-MM-OUT.
+260121     MOVE WS-TODAY-DD                  TO  WS-TODAY-DD-OUT.
+260121     MOVE WS-TODAY-CCYY-MM-DD          TO
+260121         RUAPE-INCMPLT-IDNTFD-DT.
+
            EXEC SQL
              INSERT INTO TUAPE
                 (APP_ID,
                  INCMPLT_SEQ_NUM,
                  INCMPLT_ID,
-                 INCMPLT_DTL_TXT)
+                 INCMPLT_DTL_TXT,
+                 INCMPLT_IDNTFD_DT)
              VALUES
                (:RUAPE-APP-ID,
                 :RUAPE-INCMPLT-SEQ-NUM,
                 :RUAPE-INCMPLT-ID      :ZUAPE-INCMPLT-ID-NI,
-                :RUAPE-INCMPLT-DTL-TXT :ZUAPE-INCMPLT-DTL-TXT-NI)
+                :RUAPE-INCMPLT-DTL-TXT :ZUAPE-INCMPLT-DTL-TXT-NI,
+                :RUAPE-INCMPLT-IDNTFD-DT)
            END-EXEC.
 
 
