@@ -15,7 +15,10 @@
       **                                                             **
       **  6.5       CREATED FOR UCVG PROCESSING                      **
 TLB002**            CHANGES FOR TLB	PRODUCTS                         **
-UYS002**  27FEB21  FIELD ADDED FOR COLI PRODUCTS                     ** 
+UYS002**  27FEB21  FIELD ADDED FOR COLI PRODUCTS                     **
+99522D**  09AUG26  DEV    ADD SELECT/SELECT-FOR-UPDATE/UPDATE/       **
+99522D**                  INSERT/DELETE FOR ASOM2110 ONLINE          **
+99522D**                  MAINTENANCE OF UCVG ROWS                   **
       *****************************************************************
       /
       **********************
@@ -102,6 +105,34 @@ UYS002**  27FEB21  FIELD ADDED FOR COLI PRODUCTS                     **
                     PERFORM  7000-EXEC-CLOSE-INDEX
                         THRU 7000-EXEC-CLOSE-INDEX-X
 
+99522D         WHEN WUCVG-RQST-SELECT
+99522D              PERFORM  8000-EXEC-SELECT
+99522D                  THRU 8000-EXEC-SELECT-X
+
+99522D         WHEN WUCVG-RQST-SELECT-FOR-UPDATE
+99522D              PERFORM  8100-EXEC-SELECT-FOR-UPDATE
+99522D                  THRU 8100-EXEC-SELECT-FOR-UPDATE-X
+
+99522D         WHEN WUCVG-RQST-UPDATE
+99522D              PERFORM  8200-EXEC-UPDATE
+99522D                  THRU 8200-EXEC-UPDATE-X
+
+99522D         WHEN WUCVG-RQST-CLOSE-UPDATE-CUR
+99522D              PERFORM  8300-EXEC-CLOSE-UPDATE-CUR
+99522D                  THRU 8300-EXEC-CLOSE-UPDATE-CUR-X
+
+99522D         WHEN WUCVG-RQST-INIT-TBL-LAYOUT
+99522D              PERFORM  8400-EXEC-INIT-TBL-LAYOUT
+99522D                  THRU 8400-EXEC-INIT-TBL-LAYOUT-X
+
+99522D         WHEN WUCVG-RQST-INSERT
+99522D              PERFORM  8500-EXEC-INSERT
+99522D                  THRU 8500-EXEC-INSERT-X
+
+99522D         WHEN WUCVG-RQST-DELETE
+99522D              PERFORM  8600-EXEC-DELETE
+99522D                  THRU 8600-EXEC-DELETE-X
+
                WHEN OTHER
                     SET  WUCVG-IO-ERROR      TO  TRUE
 
@@ -207,6 +238,7 @@ UYS002**  27FEB21  FIELD ADDED FOR COLI PRODUCTS                     **
                  PLAN_ID,
                  INIT_COV_AMT,
                  SMKR_CD,
+ZT8194           RT_TBL_VER_CD,
                  DUR_YR_CD,
                  CVG_STBL_2_CD,
                  CVG_ILLUS_CD,
@@ -276,6 +308,7 @@ UYS002**  27FEB21  FIELD ADDED FOR COLI PRODUCTS                     **
                  PLAN_ID,
                  INIT_COV_AMT,
                  SMKR_CD,
+ZT8194           RT_TBL_VER_CD,
                  DUR_YR_CD,
                  CVG_STBL_2_CD,
                  CVG_ILLUS_CD,
@@ -379,6 +412,7 @@ UYS002**  27FEB21  FIELD ADDED FOR COLI PRODUCTS                     **
                 :RUCVG-PLAN-ID,
                 :RUCVG-INIT-COV-AMT       :ZUCVG-INIT-COV-AMT-NI,
                 :RUCVG-SMKR-CD            :ZUCVG-SMKR-CD-NI,
+ZT8194          :RUCVG-RT-TBL-VER-CD      :ZUCVG-RT-TBL-VER-CD-NI,
                 :RUCVG-DUR-YR-CD          :ZUCVG-DUR-YR-CD-NI,
                 :RUCVG-CVG-STBL-2-CD      :ZUCVG-CVG-STBL-2-CD-NI,
                 :RUCVG-CVG-ILLUS-CD       :ZUCVG-CVG-ILLUS-CD-NI,
@@ -433,6 +467,7 @@ UYS002**  27FEB21  FIELD ADDED FOR COLI PRODUCTS                     **
                 :RUCVG-PLAN-ID,
                 :RUCVG-INIT-COV-AMT       :ZUCVG-INIT-COV-AMT-NI,
                 :RUCVG-SMKR-CD            :ZUCVG-SMKR-CD-NI,
+ZT8194          :RUCVG-RT-TBL-VER-CD      :ZUCVG-RT-TBL-VER-CD-NI,
                 :RUCVG-DUR-YR-CD          :ZUCVG-DUR-YR-CD-NI,
                 :RUCVG-CVG-STBL-2-CD      :ZUCVG-CVG-STBL-2-CD-NI,
                 :RUCVG-CVG-ILLUS-CD       :ZUCVG-CVG-ILLUS-CD-NI,
@@ -615,6 +650,270 @@ UYS002**  27FEB21  FIELD ADDED FOR COLI PRODUCTS                     **
            EXIT.
 
 
+      *****************************************************************
+99522D**  ADDED FOR ASOM2110 ONLINE MAINTENANCE OF A SINGLE UCVG ROW  **
+      *****************************************************************
+
+      *****************
+99522D 8000-EXEC-SELECT.
+      *****************
+
+99522D     MOVE LOW-VALUES              TO  ZUCVG-NULL-INDICATORS.
+
+99522D     EXEC SQL
+99522D          SELECT
+99522D              INIT_COV_AMT,
+99522D              SA_INIT_PREM_AMT,
+99522D              SA_SUBSEQ_PREM_AMT,
+99522D              SA_INIT_LMPSM_AMT,
+99522D              SA_CNVR_FND_AMT
+99522D          INTO
+99522D          :RUCVG-INIT-COV-AMT       :ZUCVG-INIT-COV-AMT-NI,
+99522D          :RUCVG-SA-INIT-PREM-AMT   :ZUCVG-SA-INIT-PREM-AMT-NI,
+99522D          :RUCVG-SA-SUBSEQ-PREM-AMT :ZUCVG-SA-SUBSEQ-PREM-AMT-NI,
+99522D          :RUCVG-SA-INIT-LMPSM-AMT  :ZUCVG-SA-INIT-LMPSM-AMT-NI,
+99522D          :RUCVG-SA-CNVR-FND-AMT    :ZUCVG-SA-CNVR-FND-AMT-NI
+99522D          FROM TUCVG
+99522D          WHERE
+99522D              APP_ID    = :WUCVG-APP-ID     AND
+99522D              STCKR_ID  = :WUCVG-STCKR-ID   AND
+99522D              PLAN_ID   = :WUCVG-PLAN-ID
+99522D     END-EXEC.
+
+
+99522D     EVALUATE SQLCODE
+
+99522D         WHEN ZERO
+99522D              SET  WUCVG-IO-OK         TO  TRUE
+99522D              PERFORM  UCVG-2000-SET-NULL-DFLT
+99522D                  THRU UCVG-2000-SET-NULL-DFLT-X
+99522D              MOVE WUCVG-KEY           TO  RUCVG-KEY
+
+99522D         WHEN +100
+99522D              SET  WUCVG-IO-NOT-FOUND  TO  TRUE
+
+99522D         WHEN OTHER
+99522D              SET  WUCVG-IO-ERROR      TO  TRUE
+
+99522D     END-EVALUATE.
+
+
+      *******************
+99522D 8000-EXEC-SELECT-X.
+      *******************
+99522D     EXIT.
+
+
+      ******************************
+99522D 8100-EXEC-SELECT-FOR-UPDATE.
+      ******************************
+
+99522D     EXEC SQL
+99522D          DECLARE UCUR_UCVG CURSOR FOR
+99522D          SELECT
+99522D              INIT_COV_AMT,
+99522D              SA_INIT_PREM_AMT,
+99522D              SA_SUBSEQ_PREM_AMT,
+99522D              SA_INIT_LMPSM_AMT,
+99522D              SA_CNVR_FND_AMT
+99522D          FROM TUCVG
+99522D          WHERE
+99522D              APP_ID    = :WUCVG-APP-ID     AND
+99522D              STCKR_ID  = :WUCVG-STCKR-ID   AND
+99522D              PLAN_ID   = :WUCVG-PLAN-ID
+99522D          FOR UPDATE OF
+99522D              INIT_COV_AMT,
+99522D              SA_INIT_PREM_AMT,
+99522D              SA_SUBSEQ_PREM_AMT,
+99522D              SA_INIT_LMPSM_AMT,
+99522D              SA_CNVR_FND_AMT
+99522D     END-EXEC.
+
+99522D     EXEC SQL
+99522D          OPEN UCUR_UCVG
+99522D     END-EXEC.
+
+99522D     IF  SQLCODE NOT = ZERO
+99522D         SET  WUCVG-IO-ERROR           TO  TRUE
+99522D         GO TO 8100-EXEC-SELECT-FOR-UPDATE-X
+99522D     END-IF.
+
+99522D     MOVE LOW-VALUES              TO  ZUCVG-NULL-INDICATORS.
+
+99522D     EXEC SQL
+99522D          FETCH UCUR_UCVG
+99522D          INTO
+99522D          :RUCVG-INIT-COV-AMT       :ZUCVG-INIT-COV-AMT-NI,
+99522D          :RUCVG-SA-INIT-PREM-AMT   :ZUCVG-SA-INIT-PREM-AMT-NI,
+99522D          :RUCVG-SA-SUBSEQ-PREM-AMT :ZUCVG-SA-SUBSEQ-PREM-AMT-NI,
+99522D          :RUCVG-SA-INIT-LMPSM-AMT  :ZUCVG-SA-INIT-LMPSM-AMT-NI,
+99522D          :RUCVG-SA-CNVR-FND-AMT    :ZUCVG-SA-CNVR-FND-AMT-NI
+99522D     END-EXEC.
+
+
+99522D     EVALUATE SQLCODE
+
+99522D         WHEN ZERO
+99522D              SET  WUCVG-IO-OK         TO  TRUE
+99522D              PERFORM  UCVG-2000-SET-NULL-DFLT
+99522D                  THRU UCVG-2000-SET-NULL-DFLT-X
+99522D              MOVE WUCVG-KEY           TO  RUCVG-KEY
+
+99522D         WHEN +100
+99522D              SET  WUCVG-IO-NOT-FOUND  TO  TRUE
+
+99522D         WHEN OTHER
+99522D              SET  WUCVG-IO-ERROR      TO  TRUE
+
+99522D     END-EVALUATE.
+
+
+      ********************************
+99522D 8100-EXEC-SELECT-FOR-UPDATE-X.
+      ********************************
+99522D     EXIT.
+
+
+      *****************
+99522D 8200-EXEC-UPDATE.
+      *****************
+
+99522D     EXEC SQL
+99522D          UPDATE TUCVG
+99522D          SET
+99522D              INIT_COV_AMT       = :RUCVG-INIT-COV-AMT,
+99522D              SA_INIT_PREM_AMT   = :RUCVG-SA-INIT-PREM-AMT,
+99522D              SA_SUBSEQ_PREM_AMT = :RUCVG-SA-SUBSEQ-PREM-AMT,
+99522D              SA_INIT_LMPSM_AMT  = :RUCVG-SA-INIT-LMPSM-AMT,
+99522D              SA_CNVR_FND_AMT    = :RUCVG-SA-CNVR-FND-AMT
+99522D          WHERE CURRENT OF UCUR_UCVG
+99522D     END-EXEC.
+
+
+99522D     EVALUATE SQLCODE
+
+99522D         WHEN ZERO
+99522D              SET  WUCVG-IO-OK         TO  TRUE
+
+99522D         WHEN OTHER
+99522D              SET  WUCVG-IO-ERROR      TO  TRUE
+
+99522D     END-EVALUATE.
+
+
+      *******************
+99522D 8200-EXEC-UPDATE-X.
+      *******************
+99522D     EXIT.
+
+
+      **************************
+99522D 8300-EXEC-CLOSE-UPDATE-CUR.
+      **************************
+
+99522D     EXEC SQL
+99522D          CLOSE UCUR_UCVG
+99522D     END-EXEC.
+
+
+99522D     EVALUATE SQLCODE
+
+99522D         WHEN ZERO
+99522D              SET  WUCVG-IO-OK         TO  TRUE
+
+99522D         WHEN OTHER
+99522D              SET  WUCVG-IO-ERROR      TO  TRUE
+
+99522D     END-EVALUATE.
+
+
+      ****************************
+99522D 8300-EXEC-CLOSE-UPDATE-CUR-X.
+      ****************************
+99522D     EXIT.
+
+
+      **************************
+99522D 8400-EXEC-INIT-TBL-LAYOUT.
+      **************************
+
+99522D     MOVE SPACES                 TO  RUCVG-KEY.
+99522D     MOVE ZERO                   TO  RUCVG-INIT-COV-AMT
+99522D                                     RUCVG-SA-INIT-PREM-AMT
+99522D                                     RUCVG-SA-SUBSEQ-PREM-AMT
+99522D                                     RUCVG-SA-INIT-LMPSM-AMT
+99522D                                     RUCVG-SA-CNVR-FND-AMT.
+99522D     SET  WUCVG-IO-OK                  TO  TRUE.
+
+
+      ****************************
+99522D 8400-EXEC-INIT-TBL-LAYOUT-X.
+      ****************************
+99522D     EXIT.
+
+
+      *****************
+99522D 8500-EXEC-INSERT.
+      *****************
+
+99522D     EXEC SQL
+99522D          INSERT INTO TUCVG
+99522D              (APP_ID, STCKR_ID, PLAN_ID,
+99522D               INIT_COV_AMT, SA_INIT_PREM_AMT,
+99522D               SA_SUBSEQ_PREM_AMT, SA_INIT_LMPSM_AMT,
+99522D               SA_CNVR_FND_AMT)
+99522D          VALUES
+99522D              (:WUCVG-APP-ID, :WUCVG-STCKR-ID, :WUCVG-PLAN-ID,
+99522D               :RUCVG-INIT-COV-AMT, :RUCVG-SA-INIT-PREM-AMT,
+99522D               :RUCVG-SA-SUBSEQ-PREM-AMT,
+99522D               :RUCVG-SA-INIT-LMPSM-AMT, :RUCVG-SA-CNVR-FND-AMT)
+99522D     END-EXEC.
+
+
+99522D     EVALUATE SQLCODE
+
+99522D         WHEN ZERO
+99522D              SET  WUCVG-IO-OK         TO  TRUE
+
+99522D         WHEN OTHER
+99522D              SET  WUCVG-IO-ERROR      TO  TRUE
+
+99522D     END-EVALUATE.
+
+
+      *******************
+99522D 8500-EXEC-INSERT-X.
+      *******************
+99522D     EXIT.
+
+
+      *****************
+99522D 8600-EXEC-DELETE.
+      *****************
+
+99522D     EXEC SQL
+99522D          DELETE FROM TUCVG
+99522D          WHERE CURRENT OF UCUR_UCVG
+99522D     END-EXEC.
+
+
+99522D     EVALUATE SQLCODE
+
+99522D         WHEN ZERO
+99522D              SET  WUCVG-IO-OK         TO  TRUE
+
+99522D         WHEN OTHER
+99522D              SET  WUCVG-IO-ERROR      TO  TRUE
+
+99522D     END-EVALUATE.
+
+
+      *******************
+99522D 8600-EXEC-DELETE-X.
+      *******************
+99522D     EXIT.
+
+
        COPY ACPZUCVG.
 
       *****************************************************************
