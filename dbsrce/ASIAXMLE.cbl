@@ -14,6 +14,8 @@
       **  RELEASE   DESCRIPTION                                      **
       **                                                             **
       **  23JUL09   CREATED FOR XMLE PROCESSING                      **
+BW3118**  09AUG26   INSERT REJ-SEQ-NUM SO MULTIPLE REJECT REASONS     **
+BW3118**            CAN BE RECORDED PER APPLICATION                   **
       *****************************************************************
       /
       **********************
@@ -102,12 +104,14 @@
                  APP_ID,
                  APP_CHNL_CD,
                  APP_UPLD_DT,
+                 REJ_SEQ_NUM,
                  APP_REJ_REASN_CD)
              VALUES
                (:RXMLE-CO-ID,
                 :RXMLE-APP-ID,
                 :RXMLE-APP-CHNL-CD,
                 :RXMLE-APP-UPLD-DT,
+                :RXMLE-REJ-SEQ-NUM,
                 :RXMLE-APP-REJ-REASN-CD)
            END-EXEC.
 
