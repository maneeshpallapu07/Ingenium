@@ -14,6 +14,10 @@
       **  RELEASE   DESCRIPTION                                      **
       **                                                             **
       **  15AUG02   CREATED FOR UCNV TABLE PROCESSING                **
+891556**  09AUG26   FLAG A CONVERSION APPLICATION AS MATURITY-       **
+891556**            EXPIRED WHEN THE ORIGINAL POLICY'S MATURITY      **
+891556**            DATE HAS ALREADY PASSED SO THE APP DOES NOT      **
+891556**            GET BUILT ON AN EXPIRED SOURCE CONTRACT          **
       *****************************************************************
       /
       **********************
@@ -38,6 +42,13 @@
                88  WS-OPTM-SQL-CUR-CLOSED                 VALUE SPACES.
            05  WS-OPTM-SQL-EXEC-N               REDEFINES
                WS-OPTM-SQL-EXEC                 PIC 9(02).
+891556     05  WS-TODAY-CCYYMMDD                 PIC 9(08).
+891556     05  WS-TODAY-CCYYMMDD-R REDEFINES
+891556         WS-TODAY-CCYYMMDD.
+891556         10  WS-TODAY-CCYY                 PIC 9(04).
+891556         10  WS-TODAY-MM                   PIC 9(02).
+891556         10  WS-TODAY-DD                   PIC 9(02).
+891556     05  WS-TODAY-FMT-DT                   PIC X(10).
       /
        COPY XCWWWKDT.
       /
@@ -390,6 +401,8 @@
                     PERFORM  UCNV-2000-SET-NULL-DFLT
                         THRU UCNV-2000-SET-NULL-DFLT-X
                     MOVE RUCNV-KEY           TO  WUCNV-KEY
+                    PERFORM  8000-CHECK-MATURITY-ELIGIBILITY
+                        THRU 8000-CHECK-MATURITY-ELIGIBILITY-X
 
                WHEN +100
                     SET  WUCNV-IO-EOF        TO  TRUE
@@ -446,6 +459,8 @@
                     PERFORM  UCNV-2000-SET-NULL-DFLT
                         THRU UCNV-2000-SET-NULL-DFLT-X
                     MOVE RUCNV-KEY           TO  WUCNV-KEY
+                    PERFORM  8000-CHECK-MATURITY-ELIGIBILITY
+                        THRU 8000-CHECK-MATURITY-ELIGIBILITY-X
 
                WHEN +100
                     SET  WUCNV-IO-EOF        TO  TRUE
@@ -602,6 +617,34 @@
            EXIT.
 
 
+      *********************************
+       8000-CHECK-MATURITY-ELIGIBILITY.
+      *********************************
+
+      * 891556: A CONVERSION APPLICATION WHOSE ORIGINAL POLICY HAS
+      * ALREADY REACHED ITS MATURITY DATE CANNOT BE USED TO FUND A
+      * 1035 EXCHANGE.  SET THE ELIGIBILITY SWITCH SO THE CALLER
+      * (THE UPLOAD EDIT / CONVERSION STEP) CAN REJECT THE APP
+      * INSTEAD OF BUILDING A NEW POLICY ON AN EXPIRED CONTRACT.
+
+           SET  WUCNV-MAT-ELIGIBLE            TO  TRUE.
+
+           IF  RUCNV-ORIG-POL-MAT-DT NOT = SPACES
+           AND RUCNV-ORIG-POL-MAT-DT NOT = LOW-VALUES
+               ACCEPT  WS-TODAY-CCYYMMDD       FROM DATE YYYYMMDD
+               STRING  WS-TODAY-CCYY  '-'
+                       WS-TODAY-MM    '-'
+                       WS-TODAY-DD
+                       DELIMITED BY SIZE INTO WS-TODAY-FMT-DT
+               IF  RUCNV-ORIG-POL-MAT-DT < WS-TODAY-FMT-DT
+                   SET  WUCNV-MAT-EXPIRED      TO  TRUE
+               END-IF
+           END-IF.
+
+       8000-CHECK-MATURITY-ELIGIBILITY-X.
+           EXIT.
+
+
        COPY ACPZUCNV.
 
       *****************************************************************
