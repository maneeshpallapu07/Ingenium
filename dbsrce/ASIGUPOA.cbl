@@ -15,6 +15,7 @@
       **  RELEASE   DESCRIPTION                                      **
       **                                                             **
       **  612J      CREATED FOR UPOL TABLE PROCESSING                **
+      **  51151T    ADD DRY-RUN ROW COUNT FOR KEY RANGE PURGE        **
       *****************************************************************
       /
       **********************
@@ -73,6 +74,12 @@
                     PERFORM  3000-DELETE-WITH-KEY
                         THRU 3000-DELETE-WITH-KEY-X
 
+51151T         WHEN WUPOA-RQST-COUNT-KEY-RANGE
+51151T              PERFORM  1000-DETERMINE-SQL-REQIR
+51151T                  THRU 1000-DETERMINE-SQL-REQIR-X
+51151T              PERFORM  4000-EXEC-COUNT-KEY-RANGE
+51151T                  THRU 4000-EXEC-COUNT-KEY-RANGE-X
+
                WHEN OTHER
                     SET  WUPOA-IO-ERROR      TO  TRUE
 
@@ -204,6 +211,77 @@
            EXIT.
 
 
+51151T***************************
+51151T 4000-EXEC-COUNT-KEY-RANGE.
+51151T***************************
+
+51151T     EVALUATE TRUE
+
+51151T         WHEN WS-OPTM-SQL-REQIR <= 1
+51151T              MOVE '01'                TO  WS-OPTM-SQL-EXEC
+51151T              PERFORM  410G-COUNT-KEY-RANGE
+51151T                  THRU 410G-COUNT-KEY-RANGE-X
+
+51151T         WHEN OTHER
+51151T              MOVE SPACES              TO  WS-OPTM-SQL-EXEC
+51151T              SET  WUPOA-IO-ERROR      TO  TRUE
+
+51151T     END-EVALUATE.
+
+
+51151T     MOVE WS-OPTM-SQL-REQIR            TO  WUPOA-OPTM-SQL-REQIR.
+51151T     MOVE WS-OPTM-SQL-EXEC             TO  WUPOA-OPTM-SQL-EXEC.
+
+51151T     IF  WUPOA-OPTM-SQL-EXEC = WUPOA-OPTM-SQL-REQIR
+51151T         SET WUPOA-OPTM-SQL-OK         TO  TRUE
+51151T     ELSE
+51151T         IF  WUPOA-OPTM-SQL-EXEC = SPACES
+51151T             SET WUPOA-OPTM-SQL-ERROR  TO  TRUE
+51151T         ELSE
+51151T             SET WUPOA-OPTM-SQL-IMPRV  TO  TRUE
+51151T         END-IF
+51151T     END-IF.
+
+
+51151T 4000-EXEC-COUNT-KEY-RANGE-X.
+51151T     EXIT.
+
+
+51151T**********************
+51151T 410G-COUNT-KEY-RANGE.
+51151T**********************
+
+51151T     MOVE ZERO                         TO  WUPOA-RQST-ROW-CNT.
+
+51151T     EXEC SQL
+51151T         SELECT COUNT(*)
+51151T           INTO :WUPOA-RQST-ROW-CNT
+51151T           FROM TUPOL
+51151T          WHERE
+51151T            APP_UPLD_DT  BETWEEN
+51151T                           :WUPOA-APP-UPLD-DT       AND
+51151T                           :WUPOA-ENDBR-APP-UPLD-DT
+51151T     END-EXEC.
+
+
+51151T     EVALUATE SQLCODE
+
+51151T         WHEN ZERO
+51151T              SET  WUPOA-IO-OK         TO  TRUE
+
+51151T         WHEN +100
+51151T              SET  WUPOA-IO-NOT-FOUND  TO  TRUE
+
+51151T         WHEN OTHER
+51151T              SET  WUPOA-IO-ERROR      TO  TRUE
+
+51151T     END-EVALUATE.
+
+
+51151T 410G-COUNT-KEY-RANGE-X.
+51151T     EXIT.
+
+
       *****************************************************************
       **                 END OF PROGRAM ASIGUPOA                     **
       *****************************************************************
