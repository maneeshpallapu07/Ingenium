@@ -200,7 +200,9 @@ DB2MVS         MOVE ZERO           TO  SQL-INIT-FLAG
                  UPLD_TTBL_VALU_ID,
                  PREV_UPDT_USER_ID,
                  PREV_UPDT_DT,
-                 UPLD_TTBL_VALU_TXT
+                 UPLD_TTBL_VALU_TXT,
+42369A           EFF_DT,
+42369A           EXP_DT
              FROM TUTTB
              WHERE
                  CO_ID              = :WUTTB-CO-ID                   AND
@@ -277,7 +279,9 @@ DB2MVS         MOVE ZERO           TO  SQL-INIT-FLAG
                 :RUTTB-UPLD-TTBL-VALU-ID,
                 :RUTTB-PREV-UPDT-USER-ID,
                 :RUTTB-PREV-UPDT-DT       :ZUTTB-PREV-UPDT-DT-NI,
-                :RUTTB-UPLD-TTBL-VALU-TXT
+                :RUTTB-UPLD-TTBL-VALU-TXT,
+42369A          :RUTTB-EFF-DT             :ZUTTB-EFF-DT-NI,
+42369A          :RUTTB-EXP-DT             :ZUTTB-EXP-DT-NI
            END-EXEC.
  
  
