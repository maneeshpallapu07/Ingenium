@@ -0,0 +1,25 @@
+      *****************************************************************
+      **  MEMBER :  ACPNCWAR                                         **
+      **  REMARKS: BATCH I/O ROUTINE USED TO OPEN THE RCWAE CASH-    **
+      **           WITH-APPLICATION RECEIPT EXTRACT FILE FOR INPUT   **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+957010**  09AUG26  DEV    CREATED FOR CWA RECEIPT RECONCILIATION     **
+      *****************************************************************
+
+      *---------------------
+       CWAR-3000-OPEN-INPUT.
+      *---------------------
+
+           MOVE TFCMD-OPEN-I-FILE  TO WCWAR-SEQ-IO-COMMAND.
+           PERFORM  CWAR-1000-LINK
+               THRU CWAR-1000-LINK-X.
+
+       CWAR-3000-OPEN-INPUT-X.
+           EXIT.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACPNCWAR                    **
+      *****************************************************************
