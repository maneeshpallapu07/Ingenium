@@ -0,0 +1,24 @@
+      *****************************************************************
+      **  MEMBER :  CCFRCLNM                                         **
+      **  REMARKS:  CLIENT NAME INDEX RECORD LAYOUT - ONE ROW PER    **
+      **            CLIENT GIVEN NAME / SURNAME COMBINATION USED     **
+      **            FOR NAME-BASED CLIENT SEARCH                     **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+015508**  15DEC99  60     CREATED FOR CLNM TABLE PROCESSING          **
+      *****************************************************************
+
+       01  RCLNM-REC-INFO.
+           05  RCLNM-KEY.
+               10  RCLNM-CLI-ID              PIC X(10).
+               10  RCLNM-SEQ-NUM             PIC X(03).
+           05  RCLNM-CLI-GIV-NM              PIC X(25).
+           05  RCLNM-CLI-SURNAME             PIC X(25).
+           05  RCLNM-CLI-GIV-NM-SNDX         PIC X(04).
+           05  RCLNM-CLI-SURNAME-SNDX        PIC X(04).
+
+      *****************************************************************
+      **                 END OF COPYBOOK CCFRCLNM                    **
+      *****************************************************************
