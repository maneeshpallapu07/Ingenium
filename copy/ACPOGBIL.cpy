@@ -0,0 +1,26 @@
+      *****************************************************************
+      **  MEMBER :  ACPOGBIL                                         **
+      **  REMARKS: BATCH I/O ROUTINE USED TO CLOSE THE INCOMING      **
+      **           GROUP/BULK BILLING REMITTANCE DETAIL EXTRACT      **
+      **           FILE                                              **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+636180**  09AUG26  DEV    CREATED FOR BULK BILLING RECONCILIATION    **
+      *****************************************************************
+
+      *----------------
+       GBIL-4000-CLOSE.
+      *----------------
+
+           MOVE TFCMD-CLOSE-FILE   TO WGBIL-SEQ-IO-COMMAND.
+           PERFORM  GBIL-1000-LINK
+               THRU GBIL-1000-LINK-X.
+
+       GBIL-4000-CLOSE-X.
+           EXIT.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACPOGBIL                    **
+      *****************************************************************
