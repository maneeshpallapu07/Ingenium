@@ -0,0 +1,25 @@
+      *****************************************************************
+      **  MEMBER :  ACSR2120                                         **
+      **  REMARKS:  RECORD LAYOUT FOR THE APEX TO NBS IMPORT MESSAGE **
+      **            EXTRACT SEQUENTIAL FILE                          **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+32142Q**  09AUG26  DEV    CREATED - ADDED SOURCE FIELD NAME/VALUE    **
+32142Q**                  FOR FIELD-LEVEL DIFF ON THE IMPORT REPORT  **
+      *****************************************************************
+
+       01  R2120-SEQ-REC-INFO.
+           05  R2120-COMPANY-CODE           PIC X(02).
+           05  R2120-POLICY-ID              PIC X(10).
+           05  R2120-BRANCH-CODE            PIC X(05).
+           05  R2120-MESSAGE-NUMBER         PIC X(10).
+           05  R2120-MESSAGE-DATA           PIC X(100).
+32142Q     05  R2120-SRC-FLD-APEX-NM        PIC X(20).
+32142Q     05  R2120-SRC-FLD-VALUE          PIC X(40).
+           05  FILLER                       PIC X(13).
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACSR2120                    **
+      *****************************************************************
