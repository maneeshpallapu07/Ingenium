@@ -0,0 +1,27 @@
+      *****************************************************************
+      **  MEMBER :  ACSRACHL                                         **
+      **  REMARKS:  RECORD LAYOUT FOR THE APPLICATION COMPLIANCE     **
+      **            SCREENING HOLD (QUARANTINE) EXTRACT FILE         **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+MM3919**  09AUG26  DEV    CREATED FOR 'ACHL' HOLD FILE PROCESSING    **
+      *****************************************************************
+
+       01  RACHL-SEQ-REC-INFO.
+           05  RACHL-APP-ID              PIC X(15).
+           05  RACHL-FRGN-OWN-IND        PIC X(01).
+           05  RACHL-OVRSEAS-TRAV-IND    PIC X(01).
+           05  RACHL-FRGN-CLI-ATCH-IND   PIC X(01).
+           05  RACHL-DETECT-DT           PIC X(08).
+           05  RACHL-CLEARED-SW          PIC X(01).
+               88  RACHL-CLEARED               VALUE 'Y'.
+               88  RACHL-NOT-CLEARED            VALUE 'N'.
+           05  RACHL-CLEARED-USER-ID     PIC X(08).
+           05  RACHL-CLEARED-DT          PIC X(08).
+           05  FILLER                    PIC X(37).
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACSRACHL                    **
+      *****************************************************************
