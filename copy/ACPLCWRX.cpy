@@ -0,0 +1,36 @@
+      *****************************************************************
+      **  MEMBER :  ACPLCWRX                                         **
+      **  REMARKS:  CALL TO PROGRAM ASRQCWRX                         **
+      **            BATCH I/O PROGRAM FOR PROCESSING THE CWA         **
+      **            RECEIPT/POLICY RECONCILIATION EXCEPTION (HOLD)   **
+      **            FILE                                             **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+957010**  09AUG26  DEV    CREATED FOR CWA RECEIPT RECONCILIATION     **
+      *****************************************************************
+
+      *---------------
+       CWRX-1000-LINK.
+      *---------------
+
+           MOVE WGLOB-PREV-PGM-ID       TO WPGWS-PREV-PGM-ID.
+           MOVE WPGWS-CRNT-PGM-ID       TO WGLOB-PREV-PGM-ID.
+
+           MOVE 'ASRQCWRX'              TO WPGWS-CALL-PGM-ID.
+           MOVE WPGWS-CALL-PGM-ID       TO WGLOB-CRNT-PGM-ID.
+
+           CALL WPGWS-CALL-PGM-ID USING WGLOB-GLOBAL-AREA
+                                        WCWRX-SEQ-IO-WORK-AREA
+                                        RCWRX-SEQ-REC-INFO.
+
+           MOVE WPGWS-CRNT-PGM-ID       TO WGLOB-CRNT-PGM-ID.
+           MOVE WPGWS-PREV-PGM-ID       TO WGLOB-PREV-PGM-ID.
+
+       CWRX-1000-LINK-X.
+           EXIT.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACPLCWRX                    **
+      *****************************************************************
