@@ -0,0 +1,25 @@
+      *****************************************************************
+      **  MEMBER :  ACPOUCLI                                         **
+      **  REMARKS: BATCH I/O ROUTINE USED TO CLOSE THE RUCLI         **
+      **           APPLICATION UPLOAD CLIENT EXTRACT FILE            **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+774993**  09AUG26  DEV    CREATED FOR NEW BUSINESS PIPELINE EXTRACT  **
+      *****************************************************************
+
+      *----------------
+       UCLI-4000-CLOSE.
+      *----------------
+
+           MOVE TFCMD-CLOSE-FILE   TO WUCLI-SEQ-IO-COMMAND.
+           PERFORM  UCLI-1000-LINK
+               THRU UCLI-1000-LINK-X.
+
+       UCLI-4000-CLOSE-X.
+           EXIT.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACPOUCLI                    **
+      *****************************************************************
