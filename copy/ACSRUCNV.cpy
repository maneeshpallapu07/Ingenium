@@ -0,0 +1,16 @@
+      *****************************************************************
+      **  MEMBER :  ACSRUCNV                                         **
+      **  REMARKS:  RECORD LAYOUT FOR THE                            **
+      **            UPLOAD CONVERSION EXTRACT FILE                   **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+2NYA5G**  09AUG26  DEV    CREATED FOR UPLOAD CONVERSION EXTRACT PROCE**
+      *****************************************************************
+
+       COPY ACFRUCNV.
+
+      *****************************************************************
+      **  END OF COPYBOOK ACSRUCNV                                   **
+      *****************************************************************
