@@ -0,0 +1,25 @@
+      *****************************************************************
+      **  MEMBER :  ACPOACHL                                         **
+      **  REMARKS: BATCH I/O ROUTINE USED TO CLOSE THE APPLICATION   **
+      **           COMPLIANCE SCREENING HOLD (QUARANTINE) FILE       **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+MM3919**  09AUG26  DEV    CREATED FOR 'ACHL' HOLD FILE PROCESSING    **
+      *****************************************************************
+
+      *----------------
+       ACHL-4000-CLOSE.
+      *----------------
+
+           MOVE TFCMD-CLOSE-FILE   TO WACHL-SEQ-IO-COMMAND.
+           PERFORM  ACHL-1000-LINK
+               THRU ACHL-1000-LINK-X.
+
+       ACHL-4000-CLOSE-X.
+           EXIT.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACPOACHL                    **
+      *****************************************************************
