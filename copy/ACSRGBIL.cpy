@@ -0,0 +1,24 @@
+      *****************************************************************
+      **  MEMBER :  ACSRGBIL                                         **
+      **  REMARKS:  RECORD LAYOUT FOR THE INCOMING GROUP/BULK        **
+      **            BILLING REMITTANCE DETAIL EXTRACT FILE - ONE     **
+      **            ROW PER APPLICATION BUNDLED UNDER A BULK         **
+      **            REMITTANCE, CARRYING THE REMITTANCE'S DECLARED   **
+      **            BULK TOTAL REPEATED ON EVERY DETAIL ROW           **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+636180**  09AUG26  DEV    CREATED FOR BULK BILLING RECONCILIATION    **
+      *****************************************************************
+
+       01  RGBIL-REC-INFO.
+           05  RGBIL-APP-ID                 PIC X(15).
+           05  RGBIL-BULK-REMIT-NUM         PIC X(10).
+           05  RGBIL-APP-PREM-AMT           PIC S9(13)V9(02) COMP-3.
+           05  RGBIL-BULK-TOTAL-AMT         PIC S9(13)V9(02) COMP-3.
+           05  FILLER                       PIC X(20).
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACSRGBIL                    **
+      *****************************************************************
