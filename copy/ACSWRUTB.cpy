@@ -0,0 +1,24 @@
+      *****************************************************************
+      **  MEMBER :  ACSWRUTB                                         **
+      **  REMARKS:  I/O WORK AREA FOR THE SEQUENTIAL (FULL TABLE     **
+      **            SCAN) EXTRACT OF RUTTB UPLOAD TRANSLATION TABLE  **
+      **            ROWS, USED BY THE TRANSLATION TABLE EXPORT       **
+      **            UTILITY                                          **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+979281**  09AUG26  DEV    CREATED FOR TRANSLATION TABLE LOAD/EXPORT  **
+979281**                  UTILITY                                    **
+      *****************************************************************
+
+       01  WRUTB-SEQ-IO-WORK-AREA.
+           05  WRUTB-SEQ-IO-COMMAND      PIC X(02).
+           05  WRUTB-SEQ-IO-STATUS       PIC X(02).
+               88  WRUTB-SEQ-IO-EOF             VALUE 'EF'.
+           05  WRUTB-SEQ-FILE-STATUS     PIC X(02).
+           05  WRUTB-SEQ-FILE-NAME       PIC X(08)  VALUE 'RUTTB'.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACSWRUTB                    **
+      *****************************************************************
