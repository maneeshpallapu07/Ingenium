@@ -0,0 +1,20 @@
+      *****************************************************************
+      **  MEMBER :  ACSWFNDH                                         **
+      **  REMARKS:  I/O WORK AREA FOR THE RUFND FUND SPLIT           **
+      **            EXCEPTION (HOLD) EXTRACT FILE                    **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+850426**  09AUG26  DEV    CREATED FOR RUFND SPLIT VALIDATION         **
+      *****************************************************************
+
+       01  WFNDH-SEQ-IO-WORK-AREA.
+           05  WFNDH-SEQ-IO-COMMAND      PIC X(02).
+           05  WFNDH-SEQ-IO-STATUS       PIC X(02).
+           05  WFNDH-SEQ-FILE-STATUS     PIC X(02).
+           05  WFNDH-SEQ-FILE-NAME       PIC X(08)  VALUE 'FNDH'.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACSWFNDH                    **
+      *****************************************************************
