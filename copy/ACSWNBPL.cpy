@@ -0,0 +1,20 @@
+      *****************************************************************
+      **  MEMBER :  ACSWNBPL                                         **
+      **  REMARKS:  I/O WORK AREA FOR THE FLATTENED NEW BUSINESS     **
+      **            PIPELINE EXTRACT FILE                            **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+774993**  09AUG26  DEV    CREATED FOR NEW BUSINESS PIPELINE EXTRACT  **
+      *****************************************************************
+
+       01  WNBPL-SEQ-IO-WORK-AREA.
+           05  WNBPL-SEQ-IO-COMMAND      PIC X(02).
+           05  WNBPL-SEQ-IO-STATUS       PIC X(02).
+           05  WNBPL-SEQ-FILE-STATUS     PIC X(02).
+           05  WNBPL-SEQ-FILE-NAME       PIC X(08)  VALUE 'NBPL'.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACSWNBPL                    **
+      *****************************************************************
