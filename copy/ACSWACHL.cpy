@@ -0,0 +1,20 @@
+      *****************************************************************
+      **  MEMBER :  ACSWACHL                                         **
+      **  REMARKS:  I/O WORK AREA FOR THE APPLICATION COMPLIANCE     **
+      **            SCREENING HOLD (QUARANTINE) EXTRACT FILE         **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+MM3919**  09AUG26  DEV    CREATED FOR 'ACHL' HOLD FILE PROCESSING    **
+      *****************************************************************
+
+       01  WACHL-SEQ-IO-WORK-AREA.
+           05  WACHL-SEQ-IO-COMMAND      PIC X(02).
+           05  WACHL-SEQ-IO-STATUS       PIC X(02).
+           05  WACHL-SEQ-FILE-STATUS     PIC X(02).
+           05  WACHL-SEQ-FILE-NAME       PIC X(08)  VALUE 'ACHL'.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACSWACHL                    **
+      *****************************************************************
