@@ -0,0 +1,25 @@
+      *****************************************************************
+      **  MEMBER :  ACPNFNDH                                         **
+      **  REMARKS: BATCH I/O ROUTINE USED TO OPEN THE RUFND FUND     **
+      **           SPLIT EXCEPTION (HOLD) FILE FOR OUTPUT             **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+850426**  09AUG26  DEV    CREATED FOR RUFND SPLIT VALIDATION         **
+      *****************************************************************
+
+      *----------------------
+       FNDH-3000-OPEN-OUTPUT.
+      *----------------------
+
+           MOVE TFCMD-OPEN-O-FILE  TO WFNDH-SEQ-IO-COMMAND.
+           PERFORM  FNDH-1000-LINK
+               THRU FNDH-1000-LINK-X.
+
+       FNDH-3000-OPEN-OUTPUT-X.
+           EXIT.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACPNFNDH                    **
+      *****************************************************************
