@@ -0,0 +1,28 @@
+      *****************************************************************
+      **  MEMBER :  ACSRRCVX                                         **
+      **  REMARKS:  RECORD LAYOUT FOR THE POLICY CONVERSION          **
+      **            CROSS-REFERENCE REPORT EXTRACT FILE. ONE         **
+      **            RECORD PAIRS A CONVERTED RUPOL APPLICATION       **
+      **            WITH ONE OF ITS RUCNV ORIGINAL-POLICY SOURCE     **
+      **            DETAIL ROWS                                      **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+XJ9026**  09AUG26  DEV    NEW MEMBER FOR POLICY CONVERSION           **
+      *****************************************************************
+
+       01  RRCVX-SEQ-REC-INFO.
+           05  RRCVX-APP-ID               PIC X(15).
+           05  RRCVX-POL-CNVR-KEY-NUM     PIC X(10).
+           05  RRCVX-POL-CNVR-TYP-CD      PIC X(02).
+           05  RRCVX-CNVR-SEQ-NUM         PIC X(03).
+           05  RRCVX-ORIG-POL-ID          PIC X(07).
+           05  RRCVX-ORIG-POL-ISS-DT      PIC X(10).
+           05  RRCVX-ORIG-RSRV-AMT        PIC S9(13)V9(02) COMP-3.
+           05  RRCVX-ORIG-PREM-AMT        PIC S9(13)V9(02) COMP-3.
+           05  FILLER                     PIC X(06).
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACSRRCVX                    **
+      *****************************************************************
