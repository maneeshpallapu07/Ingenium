@@ -0,0 +1,25 @@
+      *****************************************************************
+      **  MEMBER :  ACPASIRA                                         **
+      **  REMARKS: BATCH I/O ROUTINE USED TO WRITE A RECORD TO THE   **
+      **           SIR DECISION AUDIT LOG FILE                       **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+31871R**  09AUG26  DEV    CREATED FOR SIR DECISION AUDIT LOGGING     **
+      *****************************************************************
+
+      *----------------
+       SIRA-1000-WRITE.
+      *----------------
+
+           MOVE TFCMD-WRITE-RECORD TO WSIRA-SEQ-IO-COMMAND.
+           PERFORM  SIRA-1000-LINK
+               THRU SIRA-1000-LINK-X.
+
+       SIRA-1000-WRITE-X.
+           EXIT.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACPASIRA                    **
+      *****************************************************************
