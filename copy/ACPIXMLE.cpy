@@ -0,0 +1,131 @@
+      *****************************************************************
+      **  MEMBER :  ACPIXMLE                                         **
+      **  REMARKS:  BATCH I/O ROUTINE USED TO READ/WRITE THE         **
+      **            UPLOAD XML ERROR EXTRACT FILE                    **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+1AFJDC**  09AUG26  DEV    CREATED FOR UPLOAD XML ERROR EXTRACT PROCES**
+      *****************************************************************
+
+      *------------
+       XMLE-1000-READ.
+      *------------
+
+           MOVE ZERO                 TO WXMLE-SEQ-IO-STATUS.
+
+           READ XMLE-DATA-FILE
+                AT END
+                MOVE 8               TO WXMLE-SEQ-IO-STATUS
+                GO TO XMLE-1000-READ-X.
+
+           IF  RXMLE-REC-INFO EQUAL HIGH-VALUES
+               MOVE 8                TO WXMLE-SEQ-IO-STATUS
+           END-IF.
+
+           IF  WXMLE-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  XMLE-9000-HANDLE-ERROR
+                   THRU XMLE-9000-HANDLE-ERROR-X
+           END-IF.
+
+       XMLE-1000-READ-X.
+           EXIT.
+      /
+      *-------------
+       XMLE-2000-WRITE.
+      *-------------
+
+           MOVE ZERO                 TO WXMLE-SEQ-IO-STATUS.
+
+           WRITE RXMLE-REC-INFO.
+
+           IF  WXMLE-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  XMLE-9000-HANDLE-ERROR
+                   THRU XMLE-9000-HANDLE-ERROR-X
+           END-IF.
+
+       XMLE-2000-WRITE-X.
+           EXIT.
+      /
+      *-----------------
+       XMLE-3000-OPEN-INPUT.
+      *-----------------
+
+           MOVE ZERO                   TO WXMLE-SEQ-IO-STATUS.
+
+           OPEN INPUT XMLE-DATA-FILE.
+
+           IF  WXMLE-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  XMLE-9000-HANDLE-ERROR
+                   THRU XMLE-9000-HANDLE-ERROR-X
+           END-IF.
+
+       XMLE-3000-OPEN-INPUT-X.
+           EXIT.
+      /
+      *------------------
+       XMLE-4000-OPEN-OUTPUT.
+      *------------------
+
+           MOVE ZERO                   TO WXMLE-SEQ-IO-STATUS.
+
+           OPEN OUTPUT XMLE-DATA-FILE.
+
+           IF  WXMLE-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  XMLE-9000-HANDLE-ERROR
+                   THRU XMLE-9000-HANDLE-ERROR-X
+           END-IF.
+
+       XMLE-4000-OPEN-OUTPUT-X.
+           EXIT.
+      /
+      *------------
+       XMLE-5000-CLOSE.
+      *------------
+
+           MOVE ZERO                   TO WXMLE-SEQ-IO-STATUS.
+
+           CLOSE XMLE-DATA-FILE.
+
+           IF  WXMLE-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  XMLE-9000-HANDLE-ERROR
+                   THRU XMLE-9000-HANDLE-ERROR-X
+           END-IF.
+
+       XMLE-5000-CLOSE-X.
+           EXIT.
+      /
+      *------------------
+       XMLE-6000-OPEN-EXTEND.
+      *------------------
+
+           MOVE ZERO                   TO WXMLE-SEQ-IO-STATUS.
+
+           OPEN EXTEND XMLE-DATA-FILE.
+
+           IF  WXMLE-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  XMLE-9000-HANDLE-ERROR
+                   THRU XMLE-9000-HANDLE-ERROR-X
+           END-IF.
+
+       XMLE-6000-OPEN-EXTEND-X.
+           EXIT.
+      /
+      *-------------------
+       XMLE-9000-HANDLE-ERROR.
+      *-------------------
+
+           MOVE WXMLE-SEQ-FILE-NAME    TO WGLOB-TABLE-NAME.
+           MOVE WXMLE-SEQ-FILE-STATUS  TO WGLOB-SEQ-FILE-STATUS.
+           MOVE WXMLE-SEQ-IO-COMMAND   TO WGLOB-IO-COMMAND.
+
+           PERFORM  0030-3000-QSAM-ERROR
+               THRU 0030-3000-QSAM-ERROR-X.
+
+       XMLE-9000-HANDLE-ERROR-X.
+           EXIT.
+
+      *****************************************************************
+      **  END OF COPYBOOK ACPIXMLE                                   **
+      *****************************************************************
