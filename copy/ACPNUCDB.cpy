@@ -0,0 +1,25 @@
+      *****************************************************************
+      **  MEMBER :  ACPNUCDB                                         **
+      **  REMARKS:  BATCH I/O ROUTINE USED TO OPEN THE CROSS-CHANNEL **
+      **            UPLOAD DASHBOARD EXTRACT FOR OUTPUT               **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+EX0531**  09AUG26  DEV    CREATED FOR CROSS-CHANNEL UPLOAD DASHBOARD **
+      *****************************************************************
+
+      *-------------------------
+       UCDB-3000-OPEN-OUTPUT.
+      *-------------------------
+
+           MOVE TFCMD-OPEN-O-FILE  TO WUCDB-SEQ-IO-COMMAND.
+           PERFORM  UCDB-1000-LINK
+               THRU UCDB-1000-LINK-X.
+
+       UCDB-3000-OPEN-OUTPUT-X.
+           EXIT.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACPNUCDB                    **
+      *****************************************************************
