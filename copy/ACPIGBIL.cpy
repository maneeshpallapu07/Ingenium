@@ -0,0 +1,84 @@
+      *****************************************************************
+      **  MEMBER :  ACPIGBIL                                         **
+      **  REMARKS:  BATCH I/O ROUTINE USED TO READ THE GBIL FILE     **
+      **            WHICH HOLDS THE INCOMING GROUP/BULK BILLING      **
+      **            REMITTANCE DETAIL FEED                            **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+636180**  09AUG26  DEV    CREATED FOR BULK BILLING RECONCILIATION    **
+      *****************************************************************
+
+      *---------------
+       GBIL-1000-READ.
+      *---------------
+
+           MOVE ZERO                 TO WGBIL-SEQ-IO-STATUS.
+
+           READ GBIL-DATA-FILE
+                AT END
+                MOVE 'EF'            TO WGBIL-SEQ-IO-STATUS
+                GO TO GBIL-1000-READ-X.
+
+           IF  RGBIL-REC-INFO EQUAL HIGH-VALUES
+               MOVE 'EF'             TO WGBIL-SEQ-IO-STATUS
+           END-IF.
+
+           IF  WGBIL-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  GBIL-9000-HANDLE-ERROR
+                   THRU GBIL-9000-HANDLE-ERROR-X
+           END-IF.
+
+       GBIL-1000-READ-X.
+           EXIT.
+      /
+      *---------------------
+       GBIL-3000-OPEN-INPUT.
+      *---------------------
+
+           MOVE ZERO                   TO WGBIL-SEQ-IO-STATUS.
+
+           OPEN INPUT GBIL-DATA-FILE.
+
+           IF  WGBIL-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  GBIL-9000-HANDLE-ERROR
+                   THRU GBIL-9000-HANDLE-ERROR-X
+           END-IF.
+
+       GBIL-3000-OPEN-INPUT-X.
+           EXIT.
+      /
+      *----------------
+       GBIL-4000-CLOSE.
+      *----------------
+
+           MOVE ZERO                   TO WGBIL-SEQ-IO-STATUS.
+
+           CLOSE GBIL-DATA-FILE.
+
+           IF  WGBIL-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  GBIL-9000-HANDLE-ERROR
+                   THRU GBIL-9000-HANDLE-ERROR-X
+           END-IF.
+
+       GBIL-4000-CLOSE-X.
+           EXIT.
+      /
+      *-----------------------
+       GBIL-9000-HANDLE-ERROR.
+      *-----------------------
+
+           MOVE WGBIL-SEQ-FILE-NAME    TO WGLOB-TABLE-NAME.
+           MOVE WGBIL-SEQ-FILE-STATUS  TO WGLOB-SEQ-FILE-STATUS.
+           MOVE WGBIL-SEQ-IO-COMMAND   TO WGLOB-IO-COMMAND.
+
+           PERFORM  0030-3000-QSAM-ERROR
+               THRU 0030-3000-QSAM-ERROR-X.
+
+       GBIL-9000-HANDLE-ERROR-X.
+           EXIT.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACPIGBIL                    **
+      *****************************************************************
