@@ -0,0 +1,31 @@
+      *****************************************************************
+      **  MEMBER :  ACSRSIRA                                         **
+      **  REMARKS:  RECORD LAYOUT FOR THE SIR (SATISFACTORY          **
+      **            INSURABILITY REQUIREMENT) DECISION AUDIT LOG     **
+      **            FILE - ONE ROW PER SIR-RELATED DECISION MADE     **
+      **            DURING CONVERSION, WHETHER THE REQUIREMENT WAS   **
+      **            WRITTEN OR SKIPPED, AND WHICH PLAN RULE DROVE    **
+      **            THE DECISION                                    **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+31871R**  09AUG26  DEV    CREATED FOR SIR DECISION AUDIT LOGGING     **
+      *****************************************************************
+
+       01  RSIRA-SEQ-REC-INFO.
+           05  RSIRA-APP-ID              PIC X(15).
+           05  RSIRA-POL-ID              PIC X(10).
+           05  RSIRA-PLAN-ID             PIC X(15).
+           05  RSIRA-REQIR-CODE          PIC X(05).
+           05  RSIRA-DECISION-SW         PIC X(01).
+               88  RSIRA-REQT-WRITTEN          VALUE 'W'.
+               88  RSIRA-REQT-SKIPPED          VALUE 'S'.
+           05  RSIRA-PLAN-RULE-CD        PIC X(08).
+           05  RSIRA-PLAN-RULE-VAL       PIC S9(09)V99 COMP-3.
+           05  RSIRA-PROCESS-DT          PIC X(08).
+           05  FILLER                    PIC X(20).
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACSRSIRA                    **
+      *****************************************************************
