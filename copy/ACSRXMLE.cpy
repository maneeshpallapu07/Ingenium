@@ -0,0 +1,16 @@
+      *****************************************************************
+      **  MEMBER :  ACSRXMLE                                         **
+      **  REMARKS:  RECORD LAYOUT FOR THE                            **
+      **            UPLOAD XML ERROR EXTRACT FILE                    **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+1AFJDC**  09AUG26  DEV    CREATED FOR UPLOAD XML ERROR EXTRACT PROCES**
+      *****************************************************************
+
+       COPY ACFRXMLE.
+
+      *****************************************************************
+      **  END OF COPYBOOK ACSRXMLE                                   **
+      *****************************************************************
