@@ -0,0 +1,26 @@
+      *****************************************************************
+      **  MEMBER :  ACPOUCNV                                         **
+      **  REMARKS: BATCH I/O ROUTINE USED TO CLOSE THE RUCNV         **
+      **           APPLICATION UPLOAD POLICY CONVERSION EXTRACT      **
+      **           FILE                                              **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+XJ9026**  09AUG26  DEV    NEW MEMBER FOR POLICY CONVERSION           **
+      *****************************************************************
+
+      *----------------
+       UCNV-4000-CLOSE.
+      *----------------
+
+           MOVE TFCMD-CLOSE-FILE   TO WUCNV-SEQ-IO-COMMAND.
+           PERFORM  UCNV-1000-LINK
+               THRU UCNV-1000-LINK-X.
+
+       UCNV-4000-CLOSE-X.
+           EXIT.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACPOUCNV                    **
+      *****************************************************************
