@@ -0,0 +1,20 @@
+      *****************************************************************
+      **  MEMBER :  ACSD2120                                         **
+      **  REMARKS:  FD FOR THE APEX TO NBS IMPORT MESSAGE EXTRACT    **
+      **            SEQUENTIAL FILE                                  **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+32142Q**  09AUG26  DEV    CREATED FOR SOURCE FIELD DIFF ON REPORT    **
+      *****************************************************************
+
+       FD  2120-DATA-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 200 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS R2120-SEQ-REC-INFO.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACSD2120                    **
+      *****************************************************************
