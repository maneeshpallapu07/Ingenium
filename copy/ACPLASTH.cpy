@@ -0,0 +1,35 @@
+      *****************************************************************
+      **  MEMBER :  ACPLASTH                                         **
+      **  REMARKS:  CALL TO PROGRAM ASRQASTH                         **
+      **            BATCH I/O PROGRAM FOR PROCESSING THE APPLICATION **
+      **            SUITABILITY TEST HOLD (QUARANTINE) FILE          **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+740031**  09AUG26  DEV    CREATED FOR 'ASTH' HOLD FILE PROCESSING    **
+      *****************************************************************
+
+      *---------------
+       ASTH-1000-LINK.
+      *---------------
+
+           MOVE WGLOB-PREV-PGM-ID       TO WPGWS-PREV-PGM-ID.
+           MOVE WPGWS-CRNT-PGM-ID       TO WGLOB-PREV-PGM-ID.
+
+           MOVE 'ASRQASTH'              TO WPGWS-CALL-PGM-ID.
+           MOVE WPGWS-CALL-PGM-ID       TO WGLOB-CRNT-PGM-ID.
+
+           CALL WPGWS-CALL-PGM-ID USING WGLOB-GLOBAL-AREA
+                                        WASTH-SEQ-IO-WORK-AREA
+                                        RASTH-SEQ-REC-INFO.
+
+           MOVE WPGWS-CRNT-PGM-ID       TO WGLOB-CRNT-PGM-ID.
+           MOVE WPGWS-PREV-PGM-ID       TO WGLOB-PREV-PGM-ID.
+
+       ASTH-1000-LINK-X.
+           EXIT.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACPLASTH                    **
+      *****************************************************************
