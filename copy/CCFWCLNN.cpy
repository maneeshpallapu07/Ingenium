@@ -0,0 +1,32 @@
+      *****************************************************************
+      **  MEMBER :  CCFWCLNN                                         **
+      **  REMARKS:  I/O WORK AREA FOR THE CLIENT NAME INDEX (CLNM)   **
+      **            USED WHEN BROWSING FOR A NAME MATCH.              **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+015508**  15DEC99  60     CREATED FOR CLNM TABLE PROCESSING          **
+      *****************************************************************
+
+       01  WCLNN-IO-WORK-AREA.
+           05  WCLNN-TABLE-NAME                    PIC X(04)
+                                                    VALUE 'CLNM'.
+           05  WCLNN-RQST-CD                       PIC X(02).
+               88  WCLNN-RQST-BROWSE                VALUE '08'.
+               88  WCLNN-RQST-FETCH-NEXT            VALUE '09'.
+               88  WCLNN-RQST-CLOSE-BROWSE-CUR      VALUE '10'.
+           05  WCLNN-IO-STATUS                      PIC 9(01)
+                                                    VALUE 9.
+               88  WCLNN-IO-OK                      VALUE 0.
+               88  WCLNN-IO-NOT-FOUND               VALUE 7.
+               88  WCLNN-IO-EOF                     VALUE 8.
+               88  WCLNN-IO-ERROR                   VALUE 9.
+           05  WCLNN-KEY.
+               10  WCLNN-CLI-GIV-NM-SNDX            PIC X(04).
+               10  WCLNN-CLI-SURNAME-SNDX           PIC X(04).
+           05  FILLER                               PIC X(10).
+
+      *****************************************************************
+      **                  END OF COPYBOOK CCFWCLNN                   **
+      *****************************************************************
