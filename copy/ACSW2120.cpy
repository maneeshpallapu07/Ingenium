@@ -0,0 +1,22 @@
+      *****************************************************************
+      **  MEMBER :  ACSW2120                                         **
+      **  REMARKS:  I/O WORK AREA FOR THE APEX TO NBS IMPORT MESSAGE **
+      **            EXTRACT SEQUENTIAL FILE                          **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+32142Q**  09AUG26  DEV    CREATED FOR SOURCE FIELD DIFF ON REPORT    **
+      *****************************************************************
+
+       01  W2120-SEQ-IO-WORK-AREA.
+           05  W2120-SEQ-IO-COMMAND      PIC X(02).
+           05  W2120-SEQ-IO-STATUS       PIC S9(04) COMP.
+               88  W2120-SEQ-IO-OK              VALUE ZERO.
+               88  W2120-SEQ-IO-EOF             VALUE 8.
+           05  W2120-SEQ-FILE-STATUS     PIC X(02).
+           05  W2120-SEQ-FILE-NAME       PIC X(08)  VALUE 'ACS2120'.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACSW2120                    **
+      *****************************************************************
