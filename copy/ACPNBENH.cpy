@@ -0,0 +1,26 @@
+      *****************************************************************
+      **  MEMBER :  ACPNBENH                                         **
+      **  REMARKS: BATCH I/O ROUTINE USED TO OPEN THE RUBEN          **
+      **           BENEFICIARY PERCENT EXCEPTION (HOLD) FILE FOR     **
+      **           OUTPUT                                            **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+34530P**  09AUG26  DEV    CREATED FOR RUBEN PERCENT VALIDATION       **
+      *****************************************************************
+
+      *----------------------
+       BENH-3000-OPEN-OUTPUT.
+      *----------------------
+
+           MOVE TFCMD-OPEN-O-FILE  TO WBENH-SEQ-IO-COMMAND.
+           PERFORM  BENH-1000-LINK
+               THRU BENH-1000-LINK-X.
+
+       BENH-3000-OPEN-OUTPUT-X.
+           EXIT.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACPNBENH                    **
+      *****************************************************************
