@@ -0,0 +1,26 @@
+      *****************************************************************
+      **  MEMBER :  ACPACWRX                                         **
+      **  REMARKS: BATCH I/O ROUTINE USED TO WRITE A RECORD TO THE   **
+      **           CWA RECEIPT/POLICY RECONCILIATION EXCEPTION       **
+      **           (HOLD) FILE                                       **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+957010**  09AUG26  DEV    CREATED FOR CWA RECEIPT RECONCILIATION     **
+      *****************************************************************
+
+      *----------------
+       CWRX-1000-WRITE.
+      *----------------
+
+           MOVE TFCMD-WRITE-RECORD TO WCWRX-SEQ-IO-COMMAND.
+           PERFORM  CWRX-1000-LINK
+               THRU CWRX-1000-LINK-X.
+
+       CWRX-1000-WRITE-X.
+           EXIT.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACPACWRX                    **
+      *****************************************************************
