@@ -0,0 +1,20 @@
+      *****************************************************************
+      **  MEMBER :  ACSWSIRA                                         **
+      **  REMARKS:  I/O WORK AREA FOR THE SIR DECISION AUDIT LOG     **
+      **            FILE                                             **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+31871R**  09AUG26  DEV    CREATED FOR SIR DECISION AUDIT LOGGING     **
+      *****************************************************************
+
+       01  WSIRA-SEQ-IO-WORK-AREA.
+           05  WSIRA-SEQ-IO-COMMAND      PIC X(02).
+           05  WSIRA-SEQ-IO-STATUS       PIC X(02).
+           05  WSIRA-SEQ-FILE-STATUS     PIC X(02).
+           05  WSIRA-SEQ-FILE-NAME       PIC X(08)  VALUE 'SIRA'.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACSWSIRA                    **
+      *****************************************************************
