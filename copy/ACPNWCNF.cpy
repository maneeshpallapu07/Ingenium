@@ -0,0 +1,25 @@
+      *****************************************************************
+      **  MEMBER :  ACPNWCNF                                         **
+      **  REMARKS: BATCH I/O ROUTINE USED TO OPEN THE INCOMING WIRE  **
+      **           TRANSFER CONFIRMATION EXTRACT FILE FOR INPUT      **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+86074G**  09AUG26  DEV    CREATED FOR WIRE-TRANSFER RECONCILIATION   **
+      *****************************************************************
+
+      *---------------------
+       WCNF-3000-OPEN-INPUT.
+      *---------------------
+
+           MOVE TFCMD-OPEN-I-FILE  TO WWCNF-SEQ-IO-COMMAND.
+           PERFORM  WCNF-1000-LINK
+               THRU WCNF-1000-LINK-X.
+
+       WCNF-3000-OPEN-INPUT-X.
+           EXIT.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACPNWCNF                    **
+      *****************************************************************
