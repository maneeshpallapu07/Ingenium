@@ -0,0 +1,47 @@
+      *****************************************************************
+      **  MEMBER :  ACPKRUTB                                         **
+      **  REMARKS: BATCH I/O ROUTINE USED TO READ A SINGLE RUTTB     **
+      **           UPLOAD TRANSLATION TABLE ROW BY ITS FULL KEY,     **
+      **           FOR THE TRANSLATION TABLE LOAD UTILITY            **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+979281**  09AUG26  DEV    CREATED FOR TRANSLATION TABLE LOAD/EXPORT  **
+979281**                  UTILITY                                    **
+      *****************************************************************
+
+      *-------------------
+       RUTB-2000-READ-KEY.
+      *-------------------
+
+           MOVE 'RD'               TO WRUTB-IO-COMMAND.
+           PERFORM  RUTB-2000-LINK
+               THRU RUTB-2000-LINK-X.
+
+       RUTB-2000-READ-KEY-X.
+           EXIT.
+
+      *---------------
+       RUTB-2000-LINK.
+      *---------------
+
+           MOVE WGLOB-PREV-PGM-ID       TO WPGWS-PREV-PGM-ID.
+           MOVE WPGWS-CRNT-PGM-ID       TO WGLOB-PREV-PGM-ID.
+
+           MOVE 'ASRQRUTB'              TO WPGWS-CALL-PGM-ID.
+           MOVE WPGWS-CALL-PGM-ID       TO WGLOB-CRNT-PGM-ID.
+
+           CALL WPGWS-CALL-PGM-ID USING WGLOB-GLOBAL-AREA
+                                        WRUTB-IO-WORK-AREA
+                                        RUTTB-REC-INFO.
+
+           MOVE WPGWS-CRNT-PGM-ID       TO WGLOB-CRNT-PGM-ID.
+           MOVE WPGWS-PREV-PGM-ID       TO WGLOB-PREV-PGM-ID.
+
+       RUTB-2000-LINK-X.
+           EXIT.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACPKRUTB                    **
+      *****************************************************************
