@@ -0,0 +1,48 @@
+      *****************************************************************
+      **  MEMBER :  ACSRNBPL                                         **
+      **  REMARKS:  RECORD LAYOUT FOR THE FLATTENED NEW BUSINESS     **
+      **            PIPELINE EXTRACT - ONE ROW PER APPLICATION,      **
+      **            SUMMARIZING RUPOL/RUCLI/RUCVG/RUBEN/RUFND/       **
+      **            RCWAE FOR MANAGEMENT REPORTING                   **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+774993**  09AUG26  DEV    CREATED FOR NEW BUSINESS PIPELINE EXTRACT  **
+      *****************************************************************
+
+       01  RNBPL-SEQ-REC-INFO.
+           05  RNBPL-EXTRACT-DT          PIC X(08).
+           05  RNBPL-APP-ID              PIC X(15).
+
+      *        -----  FROM RUPOL (ONE ROW PER APPLICATION)  -----
+           05  RNBPL-POL-ID              PIC X(10).
+           05  RNBPL-PLAN-ID             PIC X(15).
+           05  RNBPL-BASE-CVG-CD         PIC X(10).
+           05  RNBPL-PYMT-AMT            PIC S9(13)V9(02) COMP-3.
+
+      *        -----  FROM RUCLI (PRIMARY INSURED)  -----
+           05  RNBPL-PRIM-CLI-SUR-NM     PIC X(25).
+           05  RNBPL-PRIM-CLI-GIV-NM     PIC X(25).
+           05  RNBPL-CLI-CNT             PIC S9(05)      COMP-3.
+
+      *        -----  FROM RUCVG (BASE COVERAGE)  -----
+           05  RNBPL-INIT-COV-AMT        PIC S9(13)V9(02) COMP-3.
+           05  RNBPL-CVG-CNT             PIC S9(05)      COMP-3.
+
+      *        -----  FROM RUBEN  -----
+           05  RNBPL-BEN-CNT             PIC S9(05)      COMP-3.
+
+      *        -----  FROM RUFND  -----
+           05  RNBPL-FND-CNT             PIC S9(05)      COMP-3.
+
+      *        -----  FROM RCWAE (MOST RECENT RECEIPT)  -----
+           05  RNBPL-LAST-RECPT-AMT      PIC S9(13)V9(02) COMP-3.
+           05  RNBPL-LAST-RECPT-DT       PIC X(10).
+           05  RNBPL-RECPT-CNT           PIC S9(05)      COMP-3.
+
+           05  FILLER                    PIC X(20).
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACSRNBPL                    **
+      *****************************************************************
