@@ -0,0 +1,25 @@
+      *****************************************************************
+      **  MEMBER :  ACPOWCNF                                         **
+      **  REMARKS: BATCH I/O ROUTINE USED TO CLOSE THE INCOMING WIRE **
+      **           TRANSFER CONFIRMATION EXTRACT FILE                **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+86074G**  09AUG26  DEV    CREATED FOR WIRE-TRANSFER RECONCILIATION   **
+      *****************************************************************
+
+      *----------------
+       WCNF-4000-CLOSE.
+      *----------------
+
+           MOVE TFCMD-CLOSE-FILE   TO WWCNF-SEQ-IO-COMMAND.
+           PERFORM  WCNF-1000-LINK
+               THRU WCNF-1000-LINK-X.
+
+       WCNF-4000-CLOSE-X.
+           EXIT.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACPOWCNF                    **
+      *****************************************************************
