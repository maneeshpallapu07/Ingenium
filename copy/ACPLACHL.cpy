@@ -0,0 +1,35 @@
+      *****************************************************************
+      **  MEMBER :  ACPLACHL                                         **
+      **  REMARKS:  CALL TO PROGRAM ASRQACHL                         **
+      **            BATCH I/O PROGRAM FOR PROCESSING THE APPLICATION **
+      **            COMPLIANCE SCREENING HOLD (QUARANTINE) FILE      **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+MM3919**  09AUG26  DEV    CREATED FOR 'ACHL' HOLD FILE PROCESSING    **
+      *****************************************************************
+
+      *---------------
+       ACHL-1000-LINK.
+      *---------------
+
+           MOVE WGLOB-PREV-PGM-ID       TO WPGWS-PREV-PGM-ID.
+           MOVE WPGWS-CRNT-PGM-ID       TO WGLOB-PREV-PGM-ID.
+
+           MOVE 'ASRQACHL'              TO WPGWS-CALL-PGM-ID.
+           MOVE WPGWS-CALL-PGM-ID       TO WGLOB-CRNT-PGM-ID.
+
+           CALL WPGWS-CALL-PGM-ID USING WGLOB-GLOBAL-AREA
+                                        WACHL-SEQ-IO-WORK-AREA
+                                        RACHL-SEQ-REC-INFO.
+
+           MOVE WPGWS-CRNT-PGM-ID       TO WGLOB-CRNT-PGM-ID.
+           MOVE WPGWS-PREV-PGM-ID       TO WGLOB-PREV-PGM-ID.
+
+       ACHL-1000-LINK-X.
+           EXIT.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACPLACHL                    **
+      *****************************************************************
