@@ -0,0 +1,26 @@
+      *****************************************************************
+      **  MEMBER :  ACPAUCNV                                         **
+      **  REMARKS: BATCH I/O ROUTINE USED TO READ THE NEXT RECORD    **
+      **           FROM THE RUCNV APPLICATION UPLOAD POLICY          **
+      **           CONVERSION EXTRACT FILE                           **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+XJ9026**  09AUG26  DEV    NEW MEMBER FOR POLICY CONVERSION           **
+      *****************************************************************
+
+      *---------------
+       UCNV-1000-READ.
+      *---------------
+
+           MOVE TFCMD-READ-NEXT   TO WUCNV-SEQ-IO-COMMAND.
+           PERFORM  UCNV-1000-LINK
+               THRU UCNV-1000-LINK-X.
+
+       UCNV-1000-READ-X.
+           EXIT.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACPAUCNV                    **
+      *****************************************************************
