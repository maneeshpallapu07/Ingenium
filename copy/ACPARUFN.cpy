@@ -0,0 +1,25 @@
+      *****************************************************************
+      **  MEMBER :  ACPARUFN                                         **
+      **  REMARKS: BATCH I/O ROUTINE USED TO READ THE NEXT RECORD    **
+      **           FROM THE RUFND FUND ALLOCATION EXTRACT FILE       **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+850426**  09AUG26  DEV    CREATED FOR RUFND SPLIT VALIDATION         **
+      *****************************************************************
+
+      *---------------
+       RUFN-1000-READ.
+      *---------------
+
+           MOVE TFCMD-READ-NEXT   TO WRUFN-SEQ-IO-COMMAND.
+           PERFORM  RUFN-1000-LINK
+               THRU RUFN-1000-LINK-X.
+
+       RUFN-1000-READ-X.
+           EXIT.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACPARUFN                    **
+      *****************************************************************
