@@ -0,0 +1,25 @@
+      *****************************************************************
+      **  MEMBER :  ACPOFNDH                                         **
+      **  REMARKS: BATCH I/O ROUTINE USED TO CLOSE THE RUFND FUND    **
+      **           SPLIT EXCEPTION (HOLD) FILE                       **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+850426**  09AUG26  DEV    CREATED FOR RUFND SPLIT VALIDATION         **
+      *****************************************************************
+
+      *----------------
+       FNDH-4000-CLOSE.
+      *----------------
+
+           MOVE TFCMD-CLOSE-FILE   TO WFNDH-SEQ-IO-COMMAND.
+           PERFORM  FNDH-1000-LINK
+               THRU FNDH-1000-LINK-X.
+
+       FNDH-4000-CLOSE-X.
+           EXIT.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACPOFNDH                    **
+      *****************************************************************
