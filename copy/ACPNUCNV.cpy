@@ -0,0 +1,26 @@
+      *****************************************************************
+      **  MEMBER :  ACPNUCNV                                         **
+      **  REMARKS: BATCH I/O ROUTINE USED TO OPEN THE RUCNV          **
+      **           APPLICATION UPLOAD POLICY CONVERSION EXTRACT      **
+      **           FILE FOR INPUT                                    **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+XJ9026**  09AUG26  DEV    NEW MEMBER FOR POLICY CONVERSION           **
+      *****************************************************************
+
+      *---------------------
+       UCNV-3000-OPEN-INPUT.
+      *---------------------
+
+           MOVE TFCMD-OPEN-I-FILE  TO WUCNV-SEQ-IO-COMMAND.
+           PERFORM  UCNV-1000-LINK
+               THRU UCNV-1000-LINK-X.
+
+       UCNV-3000-OPEN-INPUT-X.
+           EXIT.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACPNUCNV                    **
+      *****************************************************************
