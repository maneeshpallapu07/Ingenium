@@ -0,0 +1,25 @@
+      *****************************************************************
+      **  MEMBER :  ACPARUBN                                         **
+      **  REMARKS: BATCH I/O ROUTINE USED TO READ THE NEXT RECORD    **
+      **           FROM THE RUBEN BENEFICIARY EXTRACT FILE           **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+34530P**  09AUG26  DEV    CREATED FOR RUBEN PERCENT VALIDATION       **
+      *****************************************************************
+
+      *---------------
+       RUBN-1000-READ.
+      *---------------
+
+           MOVE TFCMD-READ-NEXT   TO WRUBN-SEQ-IO-COMMAND.
+           PERFORM  RUBN-1000-LINK
+               THRU RUBN-1000-LINK-X.
+
+       RUBN-1000-READ-X.
+           EXIT.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACPARUBN                    **
+      *****************************************************************
