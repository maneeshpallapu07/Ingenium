@@ -0,0 +1,25 @@
+      *****************************************************************
+      **  MEMBER :  ACPORUFN                                         **
+      **  REMARKS: BATCH I/O ROUTINE USED TO CLOSE THE RUFND FUND    **
+      **           ALLOCATION EXTRACT FILE                           **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+850426**  09AUG26  DEV    CREATED FOR RUFND SPLIT VALIDATION         **
+      *****************************************************************
+
+      *----------------
+       RUFN-4000-CLOSE.
+      *----------------
+
+           MOVE TFCMD-CLOSE-FILE   TO WRUFN-SEQ-IO-COMMAND.
+           PERFORM  RUFN-1000-LINK
+               THRU RUFN-1000-LINK-X.
+
+       RUFN-4000-CLOSE-X.
+           EXIT.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACPORUFN                    **
+      *****************************************************************
