@@ -0,0 +1,22 @@
+      *****************************************************************
+      **  MEMBER :  ACSWRUPL                                         **
+      **  REMARKS:  I/O WORK AREA FOR THE RUPOL APPLICATION UPLOAD   **
+      **            POLICY EXTRACT FILE (DRIVER FOR THE NEW          **
+      **            BUSINESS PIPELINE EXTRACT)                       **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+774993**  09AUG26  DEV    CREATED FOR NEW BUSINESS PIPELINE EXTRACT  **
+      *****************************************************************
+
+       01  WRUPL-SEQ-IO-WORK-AREA.
+           05  WRUPL-SEQ-IO-COMMAND      PIC X(02).
+           05  WRUPL-SEQ-IO-STATUS       PIC X(02).
+               88  WRUPL-SEQ-IO-EOF             VALUE 'EF'.
+           05  WRUPL-SEQ-FILE-STATUS     PIC X(02).
+           05  WRUPL-SEQ-FILE-NAME       PIC X(08)  VALUE 'RUPOL'.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACSWRUPL                    **
+      *****************************************************************
