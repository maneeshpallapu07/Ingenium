@@ -0,0 +1,25 @@
+      *****************************************************************
+      **  MEMBER :  ACPNUCLI                                         **
+      **  REMARKS: BATCH I/O ROUTINE USED TO OPEN THE RUCLI          **
+      **           APPLICATION UPLOAD CLIENT EXTRACT FILE FOR INPUT  **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+774993**  09AUG26  DEV    CREATED FOR NEW BUSINESS PIPELINE EXTRACT  **
+      *****************************************************************
+
+      *---------------------
+       UCLI-3000-OPEN-INPUT.
+      *---------------------
+
+           MOVE TFCMD-OPEN-I-FILE  TO WUCLI-SEQ-IO-COMMAND.
+           PERFORM  UCLI-1000-LINK
+               THRU UCLI-1000-LINK-X.
+
+       UCLI-3000-OPEN-INPUT-X.
+           EXIT.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACPNUCLI                    **
+      *****************************************************************
