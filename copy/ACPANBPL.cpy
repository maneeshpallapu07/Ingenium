@@ -0,0 +1,44 @@
+      *****************************************************************
+      **  MEMBER :  ACPANBPL                                         **
+      **  REMARKS:  CALL TO PROGRAM ASRQNBPL                         **
+      **            BATCH I/O ROUTINE USED TO WRITE THE FLATTENED    **
+      **            NEW BUSINESS PIPELINE EXTRACT                    **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+774993**  09AUG26  DEV    CREATED FOR NEW BUSINESS PIPELINE EXTRACT  **
+      *****************************************************************
+
+      *----------------
+       NBPL-1000-WRITE.
+      *----------------
+
+           MOVE TFCMD-WRITE-RECORD TO WNBPL-SEQ-IO-COMMAND.
+           PERFORM  NBPL-1000-LINK
+               THRU NBPL-1000-LINK-X.
+
+       NBPL-1000-WRITE-X.
+           EXIT.
+
+       NBPL-1000-LINK.
+
+           MOVE WGLOB-PREV-PGM-ID       TO WPGWS-PREV-PGM-ID.
+           MOVE WPGWS-CRNT-PGM-ID       TO WGLOB-PREV-PGM-ID.
+
+           MOVE 'ASRQNBPL'              TO WPGWS-CALL-PGM-ID.
+           MOVE WPGWS-CALL-PGM-ID       TO WGLOB-CRNT-PGM-ID.
+
+           CALL WPGWS-CALL-PGM-ID USING WGLOB-GLOBAL-AREA
+                                        WNBPL-SEQ-IO-WORK-AREA
+                                        RNBPL-SEQ-REC-INFO.
+
+           MOVE WPGWS-CRNT-PGM-ID       TO WGLOB-CRNT-PGM-ID.
+           MOVE WPGWS-PREV-PGM-ID       TO WGLOB-PREV-PGM-ID.
+
+       NBPL-1000-LINK-X.
+           EXIT.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACPANBPL                    **
+      *****************************************************************
