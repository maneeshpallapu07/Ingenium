@@ -0,0 +1,26 @@
+      *****************************************************************
+      **  MEMBER :  ACPAGBIL                                         **
+      **  REMARKS: BATCH I/O ROUTINE USED TO READ THE NEXT RECORD    **
+      **           FROM THE INCOMING GROUP/BULK BILLING REMITTANCE   **
+      **           DETAIL EXTRACT FILE                                **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+636180**  09AUG26  DEV    CREATED FOR BULK BILLING RECONCILIATION    **
+      *****************************************************************
+
+      *---------------
+       GBIL-1000-READ.
+      *---------------
+
+           MOVE TFCMD-READ-NEXT   TO WGBIL-SEQ-IO-COMMAND.
+           PERFORM  GBIL-1000-LINK
+               THRU GBIL-1000-LINK-X.
+
+       GBIL-1000-READ-X.
+           EXIT.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACPAGBIL                    **
+      *****************************************************************
