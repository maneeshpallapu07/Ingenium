@@ -0,0 +1,131 @@
+      *****************************************************************
+      **  MEMBER :  ACPIBENH                                         **
+      **  REMARKS:  BATCH I/O ROUTINE USED TO READ/WRITE THE         **
+      **            BENEFICIARY DESIGNATION EXCEPTION HOLD EXTRACT   **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+2AKUE1**  09AUG26  DEV    CREATED FOR BENEFICIARY DESIGNATION HOLD PR**
+      *****************************************************************
+
+      *------------
+       BENH-1000-READ.
+      *------------
+
+           MOVE ZERO                 TO WBENH-SEQ-IO-STATUS.
+
+           READ BENH-DATA-FILE
+                AT END
+                MOVE 8               TO WBENH-SEQ-IO-STATUS
+                GO TO BENH-1000-READ-X.
+
+           IF  RBENH-SEQ-REC-INFO EQUAL HIGH-VALUES
+               MOVE 8                TO WBENH-SEQ-IO-STATUS
+           END-IF.
+
+           IF  WBENH-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  BENH-9000-HANDLE-ERROR
+                   THRU BENH-9000-HANDLE-ERROR-X
+           END-IF.
+
+       BENH-1000-READ-X.
+           EXIT.
+      /
+      *-------------
+       BENH-2000-WRITE.
+      *-------------
+
+           MOVE ZERO                 TO WBENH-SEQ-IO-STATUS.
+
+           WRITE RBENH-SEQ-REC-INFO.
+
+           IF  WBENH-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  BENH-9000-HANDLE-ERROR
+                   THRU BENH-9000-HANDLE-ERROR-X
+           END-IF.
+
+       BENH-2000-WRITE-X.
+           EXIT.
+      /
+      *-----------------
+       BENH-3000-OPEN-INPUT.
+      *-----------------
+
+           MOVE ZERO                   TO WBENH-SEQ-IO-STATUS.
+
+           OPEN INPUT BENH-DATA-FILE.
+
+           IF  WBENH-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  BENH-9000-HANDLE-ERROR
+                   THRU BENH-9000-HANDLE-ERROR-X
+           END-IF.
+
+       BENH-3000-OPEN-INPUT-X.
+           EXIT.
+      /
+      *------------------
+       BENH-4000-OPEN-OUTPUT.
+      *------------------
+
+           MOVE ZERO                   TO WBENH-SEQ-IO-STATUS.
+
+           OPEN OUTPUT BENH-DATA-FILE.
+
+           IF  WBENH-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  BENH-9000-HANDLE-ERROR
+                   THRU BENH-9000-HANDLE-ERROR-X
+           END-IF.
+
+       BENH-4000-OPEN-OUTPUT-X.
+           EXIT.
+      /
+      *------------
+       BENH-5000-CLOSE.
+      *------------
+
+           MOVE ZERO                   TO WBENH-SEQ-IO-STATUS.
+
+           CLOSE BENH-DATA-FILE.
+
+           IF  WBENH-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  BENH-9000-HANDLE-ERROR
+                   THRU BENH-9000-HANDLE-ERROR-X
+           END-IF.
+
+       BENH-5000-CLOSE-X.
+           EXIT.
+      /
+      *------------------
+       BENH-6000-OPEN-EXTEND.
+      *------------------
+
+           MOVE ZERO                   TO WBENH-SEQ-IO-STATUS.
+
+           OPEN EXTEND BENH-DATA-FILE.
+
+           IF  WBENH-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  BENH-9000-HANDLE-ERROR
+                   THRU BENH-9000-HANDLE-ERROR-X
+           END-IF.
+
+       BENH-6000-OPEN-EXTEND-X.
+           EXIT.
+      /
+      *-------------------
+       BENH-9000-HANDLE-ERROR.
+      *-------------------
+
+           MOVE WBENH-SEQ-FILE-NAME    TO WGLOB-TABLE-NAME.
+           MOVE WBENH-SEQ-FILE-STATUS  TO WGLOB-SEQ-FILE-STATUS.
+           MOVE WBENH-SEQ-IO-COMMAND   TO WGLOB-IO-COMMAND.
+
+           PERFORM  0030-3000-QSAM-ERROR
+               THRU 0030-3000-QSAM-ERROR-X.
+
+       BENH-9000-HANDLE-ERROR-X.
+           EXIT.
+
+      *****************************************************************
+      **  END OF COPYBOOK ACPIBENH                                   **
+      *****************************************************************
