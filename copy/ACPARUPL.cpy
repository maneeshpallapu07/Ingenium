@@ -0,0 +1,26 @@
+      *****************************************************************
+      **  MEMBER :  ACPARUPL                                         **
+      **  REMARKS:  CALL TO PROGRAM ASRQRUPL                         **
+      **            BATCH I/O ROUTINE USED TO READ THE RUPOL         **
+      **            APPLICATION UPLOAD POLICY EXTRACT SEQUENTIALLY   **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+774993**  09AUG26  DEV    CREATED FOR NEW BUSINESS PIPELINE EXTRACT  **
+      *****************************************************************
+
+      *----------------
+       RUPL-1000-READ.
+      *----------------
+
+           MOVE TFCMD-READ-NEXT    TO WRUPL-SEQ-IO-COMMAND.
+           PERFORM  RUPL-1000-LINK
+               THRU RUPL-1000-LINK-X.
+
+       RUPL-1000-READ-X.
+           EXIT.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACPARUPL                    **
+      *****************************************************************
