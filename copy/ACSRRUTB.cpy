@@ -0,0 +1,16 @@
+      *****************************************************************
+      **  MEMBER :  ACSRRUTB                                         **
+      **  REMARKS:  RECORD LAYOUT FOR THE                            **
+      **            TRANSLATION TABLE BULK LOAD/EXPORT EXTRACT FILE  **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+9R4MJP**  09AUG26  DEV    CREATED FOR RUTTB TRANSLATION TABLE MAINTEN**
+      *****************************************************************
+
+       COPY ACFRUTTB.
+
+      *****************************************************************
+      **  END OF COPYBOOK ACSRRUTB                                   **
+      *****************************************************************
