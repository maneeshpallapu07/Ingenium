@@ -0,0 +1,25 @@
+      *****************************************************************
+      **  MEMBER :  ACPOUCVG                                         **
+      **  REMARKS: BATCH I/O ROUTINE USED TO CLOSE THE RUCVG         **
+      **           APPLICATION UPLOAD COVERAGE EXTRACT FILE          **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+774993**  09AUG26  DEV    CREATED FOR NEW BUSINESS PIPELINE EXTRACT  **
+      *****************************************************************
+
+      *----------------
+       UCVG-4000-CLOSE.
+      *----------------
+
+           MOVE TFCMD-CLOSE-FILE   TO WUCVG-SEQ-IO-COMMAND.
+           PERFORM  UCVG-1000-LINK
+               THRU UCVG-1000-LINK-X.
+
+       UCVG-4000-CLOSE-X.
+           EXIT.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACPOUCVG                    **
+      *****************************************************************
