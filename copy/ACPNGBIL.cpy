@@ -0,0 +1,26 @@
+      *****************************************************************
+      **  MEMBER :  ACPNGBIL                                         **
+      **  REMARKS: BATCH I/O ROUTINE USED TO OPEN THE INCOMING       **
+      **           GROUP/BULK BILLING REMITTANCE DETAIL EXTRACT      **
+      **           FILE FOR INPUT                                    **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+636180**  09AUG26  DEV    CREATED FOR BULK BILLING RECONCILIATION    **
+      *****************************************************************
+
+      *---------------------
+       GBIL-3000-OPEN-INPUT.
+      *---------------------
+
+           MOVE TFCMD-OPEN-I-FILE  TO WGBIL-SEQ-IO-COMMAND.
+           PERFORM  GBIL-1000-LINK
+               THRU GBIL-1000-LINK-X.
+
+       GBIL-3000-OPEN-INPUT-X.
+           EXIT.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACPNGBIL                    **
+      *****************************************************************
