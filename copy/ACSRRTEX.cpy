@@ -0,0 +1,26 @@
+      *****************************************************************
+      **  MEMBER :  ACSRRTEX                                         **
+      **  REMARKS:  RECORD LAYOUT FOR THE TRANSLATION TABLE          **
+      **            LOAD/EXPORT EXCHANGE SEQUENTIAL FILE. ONE        **
+      **            RECORD REPRESENTS ONE RUTTB-UPLD-TTBL-VALU-ID    **
+      **            UNDER THE TABLE TYPE GIVEN TO THE LOAD/EXPORT    **
+      **            UTILITY AT RUN TIME                              **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+979281**  09AUG26  DEV    CREATED FOR TRANSLATION TABLE LOAD/EXPORT  **
+979281**                  UTILITY                                    **
+      *****************************************************************
+
+       01  RRTEX-SEQ-REC-INFO.
+           05  RRTEX-UPLD-TTBL-TYP-ID     PIC X(05).
+           05  RRTEX-UPLD-TTBL-VALU-ID    PIC X(25).
+           05  RRTEX-UPLD-TTBL-VALU-TXT   PIC X(25).
+           05  RRTEX-EFF-DT               PIC X(10).
+           05  RRTEX-EXP-DT               PIC X(10).
+           05  FILLER                     PIC X(05).
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACSRRTEX                    **
+      *****************************************************************
