@@ -0,0 +1,133 @@
+      *****************************************************************
+      **  MEMBER :  ACPIASTH                                         **
+      **  REMARKS:  BATCH I/O ROUTINE USED TO READ/WRITE THE         **
+      **            CSASTH FILE WHICH HOLDS APPLICATIONS FLAGGED     **
+      **            FOR A FAILED SUITABILITY TEST UNTIL COMPLIANCE   **
+      **            CLEARS THEM                                      **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+740031**  09AUG26  DEV    CREATED FOR 'ASTH' HOLD FILE PROCESSING    **
+      *****************************************************************
+
+      *---------------
+       ASTH-1000-READ.
+      *---------------
+
+           MOVE ZERO                 TO WASTH-SEQ-IO-STATUS.
+
+           READ ASTH-DATA-FILE
+                AT END
+                MOVE 8               TO WASTH-SEQ-IO-STATUS
+                GO TO ASTH-1000-READ-X.
+
+           IF  RASTH-SEQ-REC-INFO EQUAL HIGH-VALUES
+               MOVE 8                TO WASTH-SEQ-IO-STATUS
+           END-IF.
+
+           IF  WASTH-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  ASTH-9000-HANDLE-ERROR
+                   THRU ASTH-9000-HANDLE-ERROR-X
+           END-IF.
+
+       ASTH-1000-READ-X.
+           EXIT.
+      /
+      *----------------
+       ASTH-2000-WRITE.
+      *----------------
+
+           MOVE ZERO                 TO WASTH-SEQ-IO-STATUS.
+
+           WRITE RASTH-SEQ-REC-INFO.
+
+           IF  WASTH-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  ASTH-9000-HANDLE-ERROR
+                   THRU ASTH-9000-HANDLE-ERROR-X
+           END-IF.
+
+       ASTH-2000-WRITE-X.
+           EXIT.
+      /
+      *---------------------
+       ASTH-3000-OPEN-INPUT.
+      *---------------------
+
+           MOVE ZERO                   TO WASTH-SEQ-IO-STATUS.
+
+           OPEN INPUT ASTH-DATA-FILE.
+
+           IF  WASTH-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  ASTH-9000-HANDLE-ERROR
+                   THRU ASTH-9000-HANDLE-ERROR-X
+           END-IF.
+
+       ASTH-3000-OPEN-INPUT-X.
+           EXIT.
+      /
+      *----------------------
+       ASTH-4000-OPEN-OUTPUT.
+      *----------------------
+
+           MOVE ZERO                   TO WASTH-SEQ-IO-STATUS.
+
+           OPEN OUTPUT ASTH-DATA-FILE.
+
+           IF  WASTH-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  ASTH-9000-HANDLE-ERROR
+                   THRU ASTH-9000-HANDLE-ERROR-X
+           END-IF.
+
+       ASTH-4000-OPEN-OUTPUT-X.
+           EXIT.
+      /
+      *----------------
+       ASTH-5000-CLOSE.
+      *----------------
+
+           MOVE ZERO                   TO WASTH-SEQ-IO-STATUS.
+
+           CLOSE ASTH-DATA-FILE.
+
+           IF  WASTH-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  ASTH-9000-HANDLE-ERROR
+                   THRU ASTH-9000-HANDLE-ERROR-X
+           END-IF.
+
+       ASTH-5000-CLOSE-X.
+           EXIT.
+      /
+      *----------------------
+       ASTH-6000-OPEN-EXTEND.
+      *----------------------
+
+           MOVE ZERO                   TO WASTH-SEQ-IO-STATUS.
+
+           OPEN EXTEND ASTH-DATA-FILE.
+
+           IF  WASTH-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  ASTH-9000-HANDLE-ERROR
+                   THRU ASTH-9000-HANDLE-ERROR-X
+           END-IF.
+
+       ASTH-6000-OPEN-EXTEND-X.
+           EXIT.
+      /
+      *-----------------------
+       ASTH-9000-HANDLE-ERROR.
+      *-----------------------
+
+           MOVE WASTH-SEQ-FILE-NAME    TO WGLOB-TABLE-NAME.
+           MOVE WASTH-SEQ-FILE-STATUS  TO WGLOB-SEQ-FILE-STATUS.
+           MOVE WASTH-SEQ-IO-COMMAND   TO WGLOB-IO-COMMAND.
+
+           PERFORM  0030-3000-QSAM-ERROR
+               THRU 0030-3000-QSAM-ERROR-X.
+
+       ASTH-9000-HANDLE-ERROR-X.
+           EXIT.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACPIASTH                    **
+      *****************************************************************
