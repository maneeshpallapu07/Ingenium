@@ -0,0 +1,35 @@
+      *****************************************************************
+      **  MEMBER :  ACPLWCNF                                         **
+      **  REMARKS:  CALL TO PROGRAM ASRQWCNF                         **
+      **            BATCH I/O PROGRAM FOR PROCESSING THE INCOMING    **
+      **            WIRE TRANSFER CONFIRMATION EXTRACT FILE          **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+86074G**  09AUG26  DEV    CREATED FOR WIRE-TRANSFER RECONCILIATION   **
+      *****************************************************************
+
+      *---------------
+       WCNF-1000-LINK.
+      *---------------
+
+           MOVE WGLOB-PREV-PGM-ID       TO WPGWS-PREV-PGM-ID.
+           MOVE WPGWS-CRNT-PGM-ID       TO WGLOB-PREV-PGM-ID.
+
+           MOVE 'ASRQWCNF'              TO WPGWS-CALL-PGM-ID.
+           MOVE WPGWS-CALL-PGM-ID       TO WGLOB-CRNT-PGM-ID.
+
+           CALL WPGWS-CALL-PGM-ID USING WGLOB-GLOBAL-AREA
+                                        WWCNF-SEQ-IO-WORK-AREA
+                                        RWCNF-REC-INFO.
+
+           MOVE WPGWS-CRNT-PGM-ID       TO WGLOB-CRNT-PGM-ID.
+           MOVE WPGWS-PREV-PGM-ID       TO WGLOB-PREV-PGM-ID.
+
+       WCNF-1000-LINK-X.
+           EXIT.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACPLWCNF                    **
+      *****************************************************************
