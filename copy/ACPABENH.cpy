@@ -0,0 +1,25 @@
+      *****************************************************************
+      **  MEMBER :  ACPABENH                                         **
+      **  REMARKS: BATCH I/O ROUTINE USED TO WRITE A RECORD TO THE   **
+      **           RUBEN BENEFICIARY PERCENT EXCEPTION (HOLD) FILE   **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+34530P**  09AUG26  DEV    CREATED FOR RUBEN PERCENT VALIDATION       **
+      *****************************************************************
+
+      *----------------
+       BENH-1000-WRITE.
+      *----------------
+
+           MOVE TFCMD-WRITE-RECORD TO WBENH-SEQ-IO-COMMAND.
+           PERFORM  BENH-1000-LINK
+               THRU BENH-1000-LINK-X.
+
+       BENH-1000-WRITE-X.
+           EXIT.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACPABENH                    **
+      *****************************************************************
