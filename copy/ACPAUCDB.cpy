@@ -0,0 +1,44 @@
+      *****************************************************************
+      **  MEMBER :  ACPAUCDB                                         **
+      **  REMARKS:  CALL TO PROGRAM ASRQUCDB                         **
+      **            BATCH I/O ROUTINE USED TO WRITE THE CROSS-       **
+      **            CHANNEL UPLOAD DASHBOARD EXTRACT                 **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+EX0531**  09AUG26  DEV    CREATED FOR CROSS-CHANNEL UPLOAD DASHBOARD **
+      *****************************************************************
+
+      *----------------
+       UCDB-1000-WRITE.
+      *----------------
+
+           MOVE TFCMD-WRITE-RECORD TO WUCDB-SEQ-IO-COMMAND.
+           PERFORM  UCDB-1000-LINK
+               THRU UCDB-1000-LINK-X.
+
+       UCDB-1000-WRITE-X.
+           EXIT.
+
+       UCDB-1000-LINK.
+
+           MOVE WGLOB-PREV-PGM-ID       TO WPGWS-PREV-PGM-ID.
+           MOVE WPGWS-CRNT-PGM-ID       TO WGLOB-PREV-PGM-ID.
+
+           MOVE 'ASRQUCDB'              TO WPGWS-CALL-PGM-ID.
+           MOVE WPGWS-CALL-PGM-ID       TO WGLOB-CRNT-PGM-ID.
+
+           CALL WPGWS-CALL-PGM-ID USING WGLOB-GLOBAL-AREA
+                                        WUCDB-SEQ-IO-WORK-AREA
+                                        RUCDB-SEQ-REC-INFO.
+
+           MOVE WPGWS-CRNT-PGM-ID       TO WGLOB-CRNT-PGM-ID.
+           MOVE WPGWS-PREV-PGM-ID       TO WGLOB-PREV-PGM-ID.
+
+       UCDB-1000-LINK-X.
+           EXIT.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACPAUCDB                    **
+      *****************************************************************
