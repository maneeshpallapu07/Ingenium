@@ -0,0 +1,26 @@
+      *****************************************************************
+      **  MEMBER :  ACPAWCRX                                         **
+      **  REMARKS: BATCH I/O ROUTINE USED TO WRITE A RECORD TO THE   **
+      **           WIRE TRANSFER/APPLICATION RECONCILIATION          **
+      **           EXCEPTION (HOLD) EXTRACT FILE                     **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+86074G**  09AUG26  DEV    CREATED FOR WIRE-TRANSFER RECONCILIATION   **
+      *****************************************************************
+
+      *----------------
+       WCRX-1000-WRITE.
+      *----------------
+
+           MOVE TFCMD-WRITE-RECORD TO WWCRX-SEQ-IO-COMMAND.
+           PERFORM  WCRX-1000-LINK
+               THRU WCRX-1000-LINK-X.
+
+       WCRX-1000-WRITE-X.
+           EXIT.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACPAWCRX                    **
+      *****************************************************************
