@@ -0,0 +1,25 @@
+      *****************************************************************
+      **  MEMBER :  ACPOASTH                                         **
+      **  REMARKS: BATCH I/O ROUTINE USED TO CLOSE THE APPLICATION   **
+      **           SUITABILITY TEST HOLD (QUARANTINE) FILE           **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+740031**  09AUG26  DEV    CREATED FOR 'ASTH' HOLD FILE PROCESSING    **
+      *****************************************************************
+
+      *----------------
+       ASTH-4000-CLOSE.
+      *----------------
+
+           MOVE TFCMD-CLOSE-FILE   TO WASTH-SEQ-IO-COMMAND.
+           PERFORM  ASTH-1000-LINK
+               THRU ASTH-1000-LINK-X.
+
+       ASTH-4000-CLOSE-X.
+           EXIT.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACPOASTH                    **
+      *****************************************************************
