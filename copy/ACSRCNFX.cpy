@@ -0,0 +1,27 @@
+      *****************************************************************
+      **  MEMBER :  ACSRCNFX                                         **
+      **  REMARKS:  RECORD LAYOUT FOR THE POST-ISSUE CONFIRMATION-   **
+      **            CALL FOLLOW-UP QUEUE EXTRACT FILE                 **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+758844**  09AUG26  DEV    CREATED FOR CONFIRMATION-CALL FOLLOW-UP     **
+758844**            QUEUE PROCESSING                                  **
+      *****************************************************************
+
+       01  RCNFX-SEQ-REC-INFO.
+           05  RCNFX-APP-ID              PIC X(15).
+           05  RCNFX-APP-UPLD-DT         PIC X(10).
+           05  RCNFX-DAYS-SINCE-UPLD     PIC 9(05).
+           05  RCNFX-CNFRM-CALL-IND      PIC X(01).
+           05  RCNFX-POL-ECERT-IND       PIC X(01).
+           05  RCNFX-PRIORITY-CD         PIC X(01).
+               88  RCNFX-PRIORITY-ECERT        VALUE '1'.
+               88  RCNFX-PRIORITY-STANDARD     VALUE '2'.
+           05  RCNFX-DETECT-DT           PIC X(08).
+           05  FILLER                    PIC X(37).
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACSRCNFX                    **
+      *****************************************************************
