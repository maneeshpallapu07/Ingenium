@@ -0,0 +1,28 @@
+      *****************************************************************
+      **  MEMBER :  ACPAUFAL                                         **
+      **  REMARKS:  CALL TO PROGRAM ASIAUFAL                         **
+      **            INSERTS ONE ROW INTO THE UFLD MAINTENANCE        **
+      **            AUDIT LOG TABLE                                  **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+NP9822**  09AUG26  DEV    CREATED FOR UFLD AUDIT LOGGING             **
+      *****************************************************************
+
+      *----------------
+       UFAL-1000-CREATE.
+      *----------------
+
+           SET  WUFAL-RQST-INSERT       TO TRUE.
+
+           CALL 'ASIAUFAL' USING SQLCA
+                                 WUFAL-IO-WORK-AREA
+                                 RUFAL-REC-INFO.
+
+       UFAL-1000-CREATE-X.
+           EXIT.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACPAUFAL                    **
+      *****************************************************************
