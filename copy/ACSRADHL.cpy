@@ -0,0 +1,25 @@
+      *****************************************************************
+      **  MEMBER :  ACSRADHL                                         **
+      **  REMARKS:  RECORD LAYOUT FOR THE DUPLICATE APPLICATION ID   **
+      **            HOLD (QUARANTINE) EXTRACT FILE                  **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+215519**  09AUG26  DEV    CREATED FOR 'ADHL' HOLD FILE PROCESSING    **
+      *****************************************************************
+
+       01  RADHL-SEQ-REC-INFO.
+           05  RADHL-DUP-APP-ID          PIC X(15).
+           05  RADHL-ORIG-APP-ID         PIC X(15).
+           05  RADHL-DETECT-DT           PIC X(08).
+           05  RADHL-CLEARED-SW          PIC X(01).
+               88  RADHL-CLEARED               VALUE 'Y'.
+               88  RADHL-NOT-CLEARED            VALUE 'N'.
+           05  RADHL-CLEARED-USER-ID     PIC X(08).
+           05  RADHL-CLEARED-DT          PIC X(08).
+           05  FILLER                    PIC X(25).
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACSRADHL                    **
+      *****************************************************************
