@@ -0,0 +1,22 @@
+      *****************************************************************
+      **  MEMBER :  ACSWCWAR                                         **
+      **  REMARKS:  I/O WORK AREA FOR THE RCWAE CASH-WITH-APPLICATION**
+      **            RECEIPT EXTRACT FILE (INPUT TO THE RECEIPT/     **
+      **            POLICY RECONCILIATION REPORT)                    **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+957010**  09AUG26  DEV    CREATED FOR CWA RECEIPT RECONCILIATION     **
+      *****************************************************************
+
+       01  WCWAR-SEQ-IO-WORK-AREA.
+           05  WCWAR-SEQ-IO-COMMAND      PIC X(02).
+           05  WCWAR-SEQ-IO-STATUS       PIC X(02).
+               88  WCWAR-SEQ-IO-EOF             VALUE 'EF'.
+           05  WCWAR-SEQ-FILE-STATUS     PIC X(02).
+           05  WCWAR-SEQ-FILE-NAME       PIC X(08)  VALUE 'RCWAE'.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACSWCWAR                    **
+      *****************************************************************
