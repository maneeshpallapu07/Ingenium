@@ -0,0 +1,26 @@
+      *****************************************************************
+      **  MEMBER :  ACPAGBRX                                         **
+      **  REMARKS: BATCH I/O ROUTINE USED TO WRITE A RECORD TO THE   **
+      **           GROUP/BULK BILLING RECONCILIATION EXCEPTION       **
+      **           (HOLD) EXTRACT FILE                                **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+636180**  09AUG26  DEV    CREATED FOR BULK BILLING RECONCILIATION    **
+      *****************************************************************
+
+      *----------------
+       GBRX-1000-WRITE.
+      *----------------
+
+           MOVE TFCMD-WRITE-RECORD TO WGBRX-SEQ-IO-COMMAND.
+           PERFORM  GBRX-1000-LINK
+               THRU GBRX-1000-LINK-X.
+
+       GBRX-1000-WRITE-X.
+           EXIT.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACPAGBRX                    **
+      *****************************************************************
