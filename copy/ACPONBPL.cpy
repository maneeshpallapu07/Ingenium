@@ -0,0 +1,25 @@
+      *****************************************************************
+      **  MEMBER :  ACPONBPL                                         **
+      **  REMARKS:  BATCH I/O ROUTINE USED TO CLOSE THE FLATTENED    **
+      **            NEW BUSINESS PIPELINE EXTRACT                    **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+774993**  09AUG26  DEV    CREATED FOR NEW BUSINESS PIPELINE EXTRACT  **
+      *****************************************************************
+
+      *----------------
+       NBPL-4000-CLOSE.
+      *----------------
+
+           MOVE TFCMD-CLOSE-FILE   TO WNBPL-SEQ-IO-COMMAND.
+           PERFORM  NBPL-1000-LINK
+               THRU NBPL-1000-LINK-X.
+
+       NBPL-4000-CLOSE-X.
+           EXIT.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACPONBPL                    **
+      *****************************************************************
