@@ -0,0 +1,36 @@
+      *****************************************************************
+      **  MEMBER :  ACPLWCRX                                         **
+      **  REMARKS:  CALL TO PROGRAM ASRQWCRX                         **
+      **            BATCH I/O PROGRAM FOR PROCESSING THE WIRE        **
+      **            TRANSFER/APPLICATION RECONCILIATION EXCEPTION    **
+      **            (HOLD) EXTRACT FILE                               **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+86074G**  09AUG26  DEV    CREATED FOR WIRE-TRANSFER RECONCILIATION   **
+      *****************************************************************
+
+      *---------------
+       WCRX-1000-LINK.
+      *---------------
+
+           MOVE WGLOB-PREV-PGM-ID       TO WPGWS-PREV-PGM-ID.
+           MOVE WPGWS-CRNT-PGM-ID       TO WGLOB-PREV-PGM-ID.
+
+           MOVE 'ASRQWCRX'              TO WPGWS-CALL-PGM-ID.
+           MOVE WPGWS-CALL-PGM-ID       TO WGLOB-CRNT-PGM-ID.
+
+           CALL WPGWS-CALL-PGM-ID USING WGLOB-GLOBAL-AREA
+                                        WWCRX-SEQ-IO-WORK-AREA
+                                        RWCRX-SEQ-REC-INFO.
+
+           MOVE WPGWS-CRNT-PGM-ID       TO WGLOB-CRNT-PGM-ID.
+           MOVE WPGWS-PREV-PGM-ID       TO WGLOB-PREV-PGM-ID.
+
+       WCRX-1000-LINK-X.
+           EXIT.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACPLWCRX                    **
+      *****************************************************************
