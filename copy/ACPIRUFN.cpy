@@ -0,0 +1,132 @@
+      *****************************************************************
+      **  MEMBER :  ACPIRUFN                                         **
+      **  REMARKS:  BATCH I/O ROUTINE USED TO READ/WRITE THE         **
+      **            UPLOAD FUND ALLOC EXTRACT FILE (DRIVER FOR THE   **
+      **            NEW BUSINESS PIPELINE EXTRACT)                   **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+1QPQNB**  09AUG26  DEV    CREATED FOR NEW BUSINESS PIPELINE EXTRACT  **
+      *****************************************************************
+
+      *------------
+       RUFN-1000-READ.
+      *------------
+
+           MOVE ZERO                 TO WRUFN-SEQ-IO-STATUS.
+
+           READ RUFN-DATA-FILE
+                AT END
+                MOVE 8               TO WRUFN-SEQ-IO-STATUS
+                GO TO RUFN-1000-READ-X.
+
+           IF  RUFND-REC-INFO EQUAL HIGH-VALUES
+               MOVE 8                TO WRUFN-SEQ-IO-STATUS
+           END-IF.
+
+           IF  WRUFN-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  RUFN-9000-HANDLE-ERROR
+                   THRU RUFN-9000-HANDLE-ERROR-X
+           END-IF.
+
+       RUFN-1000-READ-X.
+           EXIT.
+      /
+      *-------------
+       RUFN-2000-WRITE.
+      *-------------
+
+           MOVE ZERO                 TO WRUFN-SEQ-IO-STATUS.
+
+           WRITE RUFND-REC-INFO.
+
+           IF  WRUFN-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  RUFN-9000-HANDLE-ERROR
+                   THRU RUFN-9000-HANDLE-ERROR-X
+           END-IF.
+
+       RUFN-2000-WRITE-X.
+           EXIT.
+      /
+      *-----------------
+       RUFN-3000-OPEN-INPUT.
+      *-----------------
+
+           MOVE ZERO                   TO WRUFN-SEQ-IO-STATUS.
+
+           OPEN INPUT RUFN-DATA-FILE.
+
+           IF  WRUFN-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  RUFN-9000-HANDLE-ERROR
+                   THRU RUFN-9000-HANDLE-ERROR-X
+           END-IF.
+
+       RUFN-3000-OPEN-INPUT-X.
+           EXIT.
+      /
+      *------------------
+       RUFN-4000-OPEN-OUTPUT.
+      *------------------
+
+           MOVE ZERO                   TO WRUFN-SEQ-IO-STATUS.
+
+           OPEN OUTPUT RUFN-DATA-FILE.
+
+           IF  WRUFN-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  RUFN-9000-HANDLE-ERROR
+                   THRU RUFN-9000-HANDLE-ERROR-X
+           END-IF.
+
+       RUFN-4000-OPEN-OUTPUT-X.
+           EXIT.
+      /
+      *------------
+       RUFN-5000-CLOSE.
+      *------------
+
+           MOVE ZERO                   TO WRUFN-SEQ-IO-STATUS.
+
+           CLOSE RUFN-DATA-FILE.
+
+           IF  WRUFN-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  RUFN-9000-HANDLE-ERROR
+                   THRU RUFN-9000-HANDLE-ERROR-X
+           END-IF.
+
+       RUFN-5000-CLOSE-X.
+           EXIT.
+      /
+      *------------------
+       RUFN-6000-OPEN-EXTEND.
+      *------------------
+
+           MOVE ZERO                   TO WRUFN-SEQ-IO-STATUS.
+
+           OPEN EXTEND RUFN-DATA-FILE.
+
+           IF  WRUFN-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  RUFN-9000-HANDLE-ERROR
+                   THRU RUFN-9000-HANDLE-ERROR-X
+           END-IF.
+
+       RUFN-6000-OPEN-EXTEND-X.
+           EXIT.
+      /
+      *-------------------
+       RUFN-9000-HANDLE-ERROR.
+      *-------------------
+
+           MOVE WRUFN-SEQ-FILE-NAME    TO WGLOB-TABLE-NAME.
+           MOVE WRUFN-SEQ-FILE-STATUS  TO WGLOB-SEQ-FILE-STATUS.
+           MOVE WRUFN-SEQ-IO-COMMAND   TO WGLOB-IO-COMMAND.
+
+           PERFORM  0030-3000-QSAM-ERROR
+               THRU 0030-3000-QSAM-ERROR-X.
+
+       RUFN-9000-HANDLE-ERROR-X.
+           EXIT.
+
+      *****************************************************************
+      **  END OF COPYBOOK ACPIRUFN                                   **
+      *****************************************************************
