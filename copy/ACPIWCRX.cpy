@@ -0,0 +1,133 @@
+      *****************************************************************
+      **  MEMBER :  ACPIWCRX                                         **
+      **  REMARKS:  BATCH I/O ROUTINE USED TO READ/WRITE THE         **
+      **            WCRX FILE WHICH HOLDS WIRE TRANSFER/APPLICATION  **
+      **            RECONCILIATION EXCEPTIONS UNTIL CASH             **
+      **            MANAGEMENT CLEARS THEM                            **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+86074G**  09AUG26  DEV    CREATED FOR WIRE-TRANSFER RECONCILIATION   **
+      *****************************************************************
+
+      *---------------
+       WCRX-1000-READ.
+      *---------------
+
+           MOVE ZERO                 TO WWCRX-SEQ-IO-STATUS.
+
+           READ WCRX-DATA-FILE
+                AT END
+                MOVE 8               TO WWCRX-SEQ-IO-STATUS
+                GO TO WCRX-1000-READ-X.
+
+           IF  RWCRX-SEQ-REC-INFO EQUAL HIGH-VALUES
+               MOVE 8                TO WWCRX-SEQ-IO-STATUS
+           END-IF.
+
+           IF  WWCRX-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  WCRX-9000-HANDLE-ERROR
+                   THRU WCRX-9000-HANDLE-ERROR-X
+           END-IF.
+
+       WCRX-1000-READ-X.
+           EXIT.
+      /
+      *----------------
+       WCRX-2000-WRITE.
+      *----------------
+
+           MOVE ZERO                 TO WWCRX-SEQ-IO-STATUS.
+
+           WRITE RWCRX-SEQ-REC-INFO.
+
+           IF  WWCRX-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  WCRX-9000-HANDLE-ERROR
+                   THRU WCRX-9000-HANDLE-ERROR-X
+           END-IF.
+
+       WCRX-2000-WRITE-X.
+           EXIT.
+      /
+      *---------------------
+       WCRX-3000-OPEN-INPUT.
+      *---------------------
+
+           MOVE ZERO                   TO WWCRX-SEQ-IO-STATUS.
+
+           OPEN INPUT WCRX-DATA-FILE.
+
+           IF  WWCRX-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  WCRX-9000-HANDLE-ERROR
+                   THRU WCRX-9000-HANDLE-ERROR-X
+           END-IF.
+
+       WCRX-3000-OPEN-INPUT-X.
+           EXIT.
+      /
+      *----------------------
+       WCRX-4000-OPEN-OUTPUT.
+      *----------------------
+
+           MOVE ZERO                   TO WWCRX-SEQ-IO-STATUS.
+
+           OPEN OUTPUT WCRX-DATA-FILE.
+
+           IF  WWCRX-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  WCRX-9000-HANDLE-ERROR
+                   THRU WCRX-9000-HANDLE-ERROR-X
+           END-IF.
+
+       WCRX-4000-OPEN-OUTPUT-X.
+           EXIT.
+      /
+      *----------------
+       WCRX-5000-CLOSE.
+      *----------------
+
+           MOVE ZERO                   TO WWCRX-SEQ-IO-STATUS.
+
+           CLOSE WCRX-DATA-FILE.
+
+           IF  WWCRX-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  WCRX-9000-HANDLE-ERROR
+                   THRU WCRX-9000-HANDLE-ERROR-X
+           END-IF.
+
+       WCRX-5000-CLOSE-X.
+           EXIT.
+      /
+      *----------------------
+       WCRX-6000-OPEN-EXTEND.
+      *----------------------
+
+           MOVE ZERO                   TO WWCRX-SEQ-IO-STATUS.
+
+           OPEN EXTEND WCRX-DATA-FILE.
+
+           IF  WWCRX-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  WCRX-9000-HANDLE-ERROR
+                   THRU WCRX-9000-HANDLE-ERROR-X
+           END-IF.
+
+       WCRX-6000-OPEN-EXTEND-X.
+           EXIT.
+      /
+      *-----------------------
+       WCRX-9000-HANDLE-ERROR.
+      *-----------------------
+
+           MOVE WWCRX-SEQ-FILE-NAME    TO WGLOB-TABLE-NAME.
+           MOVE WWCRX-SEQ-FILE-STATUS  TO WGLOB-SEQ-FILE-STATUS.
+           MOVE WWCRX-SEQ-IO-COMMAND   TO WGLOB-IO-COMMAND.
+
+           PERFORM  0030-3000-QSAM-ERROR
+               THRU 0030-3000-QSAM-ERROR-X.
+
+       WCRX-9000-HANDLE-ERROR-X.
+           EXIT.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACPIWCRX                    **
+      *****************************************************************
