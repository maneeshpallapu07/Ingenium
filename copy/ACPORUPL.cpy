@@ -0,0 +1,25 @@
+      *****************************************************************
+      **  MEMBER :  ACPORUPL                                         **
+      **  REMARKS:  BATCH I/O ROUTINE USED TO CLOSE THE RUPOL        **
+      **            APPLICATION UPLOAD POLICY EXTRACT                **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+774993**  09AUG26  DEV    CREATED FOR NEW BUSINESS PIPELINE EXTRACT  **
+      *****************************************************************
+
+      *----------------
+       RUPL-4000-CLOSE.
+      *----------------
+
+           MOVE TFCMD-CLOSE-FILE   TO WRUPL-SEQ-IO-COMMAND.
+           PERFORM  RUPL-1000-LINK
+               THRU RUPL-1000-LINK-X.
+
+       RUPL-4000-CLOSE-X.
+           EXIT.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACPORUPL                    **
+      *****************************************************************
