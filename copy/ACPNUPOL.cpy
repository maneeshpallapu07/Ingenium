@@ -0,0 +1,45 @@
+      *****************************************************************
+      **  MEMBER :  ACPNUPOL                                         **
+      **  REMARKS: BATCH I/O ROUTINE USED TO READ THE APPLICATION    **
+      **           UPLOAD POLICY TABLE (UPOL) BY APP ID              **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+957010**  09AUG26  DEV    CREATED FOR CWA RECEIPT RECONCILIATION     **
+      *****************************************************************
+
+      *---------------
+       UPOL-1000-READ.
+      *---------------
+
+           MOVE 'RD'               TO WUPOL-IO-COMMAND.
+           PERFORM  UPOL-1000-LINK
+               THRU UPOL-1000-LINK-X.
+
+       UPOL-1000-READ-X.
+           EXIT.
+
+      *---------------
+       UPOL-1000-LINK.
+      *---------------
+
+           MOVE WGLOB-PREV-PGM-ID       TO WPGWS-PREV-PGM-ID.
+           MOVE WPGWS-CRNT-PGM-ID       TO WGLOB-PREV-PGM-ID.
+
+           MOVE 'ASRQUPOL'              TO WPGWS-CALL-PGM-ID.
+           MOVE WPGWS-CALL-PGM-ID       TO WGLOB-CRNT-PGM-ID.
+
+           CALL WPGWS-CALL-PGM-ID USING WGLOB-GLOBAL-AREA
+                                        WUPOL-IO-WORK-AREA
+                                        RUPOL-REC-INFO.
+
+           MOVE WPGWS-CRNT-PGM-ID       TO WGLOB-CRNT-PGM-ID.
+           MOVE WPGWS-PREV-PGM-ID       TO WGLOB-PREV-PGM-ID.
+
+       UPOL-1000-LINK-X.
+           EXIT.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACPNUPOL                    **
+      *****************************************************************
