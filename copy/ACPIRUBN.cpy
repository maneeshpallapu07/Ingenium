@@ -0,0 +1,132 @@
+      *****************************************************************
+      **  MEMBER :  ACPIRUBN                                         **
+      **  REMARKS:  BATCH I/O ROUTINE USED TO READ/WRITE THE         **
+      **            UPLOAD BENEFIT EXTRACT FILE (DRIVER FOR THE NEW  **
+      **            BUSINESS PIPELINE EXTRACT)                       **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+2CUE4C**  09AUG26  DEV    CREATED FOR NEW BUSINESS PIPELINE EXTRACT  **
+      *****************************************************************
+
+      *------------
+       RUBN-1000-READ.
+      *------------
+
+           MOVE ZERO                 TO WRUBN-SEQ-IO-STATUS.
+
+           READ RUBN-DATA-FILE
+                AT END
+                MOVE 8               TO WRUBN-SEQ-IO-STATUS
+                GO TO RUBN-1000-READ-X.
+
+           IF  RUBEN-REC-INFO EQUAL HIGH-VALUES
+               MOVE 8                TO WRUBN-SEQ-IO-STATUS
+           END-IF.
+
+           IF  WRUBN-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  RUBN-9000-HANDLE-ERROR
+                   THRU RUBN-9000-HANDLE-ERROR-X
+           END-IF.
+
+       RUBN-1000-READ-X.
+           EXIT.
+      /
+      *-------------
+       RUBN-2000-WRITE.
+      *-------------
+
+           MOVE ZERO                 TO WRUBN-SEQ-IO-STATUS.
+
+           WRITE RUBEN-REC-INFO.
+
+           IF  WRUBN-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  RUBN-9000-HANDLE-ERROR
+                   THRU RUBN-9000-HANDLE-ERROR-X
+           END-IF.
+
+       RUBN-2000-WRITE-X.
+           EXIT.
+      /
+      *-----------------
+       RUBN-3000-OPEN-INPUT.
+      *-----------------
+
+           MOVE ZERO                   TO WRUBN-SEQ-IO-STATUS.
+
+           OPEN INPUT RUBN-DATA-FILE.
+
+           IF  WRUBN-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  RUBN-9000-HANDLE-ERROR
+                   THRU RUBN-9000-HANDLE-ERROR-X
+           END-IF.
+
+       RUBN-3000-OPEN-INPUT-X.
+           EXIT.
+      /
+      *------------------
+       RUBN-4000-OPEN-OUTPUT.
+      *------------------
+
+           MOVE ZERO                   TO WRUBN-SEQ-IO-STATUS.
+
+           OPEN OUTPUT RUBN-DATA-FILE.
+
+           IF  WRUBN-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  RUBN-9000-HANDLE-ERROR
+                   THRU RUBN-9000-HANDLE-ERROR-X
+           END-IF.
+
+       RUBN-4000-OPEN-OUTPUT-X.
+           EXIT.
+      /
+      *------------
+       RUBN-5000-CLOSE.
+      *------------
+
+           MOVE ZERO                   TO WRUBN-SEQ-IO-STATUS.
+
+           CLOSE RUBN-DATA-FILE.
+
+           IF  WRUBN-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  RUBN-9000-HANDLE-ERROR
+                   THRU RUBN-9000-HANDLE-ERROR-X
+           END-IF.
+
+       RUBN-5000-CLOSE-X.
+           EXIT.
+      /
+      *------------------
+       RUBN-6000-OPEN-EXTEND.
+      *------------------
+
+           MOVE ZERO                   TO WRUBN-SEQ-IO-STATUS.
+
+           OPEN EXTEND RUBN-DATA-FILE.
+
+           IF  WRUBN-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  RUBN-9000-HANDLE-ERROR
+                   THRU RUBN-9000-HANDLE-ERROR-X
+           END-IF.
+
+       RUBN-6000-OPEN-EXTEND-X.
+           EXIT.
+      /
+      *-------------------
+       RUBN-9000-HANDLE-ERROR.
+      *-------------------
+
+           MOVE WRUBN-SEQ-FILE-NAME    TO WGLOB-TABLE-NAME.
+           MOVE WRUBN-SEQ-FILE-STATUS  TO WGLOB-SEQ-FILE-STATUS.
+           MOVE WRUBN-SEQ-IO-COMMAND   TO WGLOB-IO-COMMAND.
+
+           PERFORM  0030-3000-QSAM-ERROR
+               THRU 0030-3000-QSAM-ERROR-X.
+
+       RUBN-9000-HANDLE-ERROR-X.
+           EXIT.
+
+      *****************************************************************
+      **  END OF COPYBOOK ACPIRUBN                                   **
+      *****************************************************************
