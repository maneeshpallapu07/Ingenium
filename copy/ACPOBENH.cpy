@@ -0,0 +1,25 @@
+      *****************************************************************
+      **  MEMBER :  ACPOBENH                                         **
+      **  REMARKS: BATCH I/O ROUTINE USED TO CLOSE THE RUBEN         **
+      **           BENEFICIARY PERCENT EXCEPTION (HOLD) FILE         **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+34530P**  09AUG26  DEV    CREATED FOR RUBEN PERCENT VALIDATION       **
+      *****************************************************************
+
+      *----------------
+       BENH-4000-CLOSE.
+      *----------------
+
+           MOVE TFCMD-CLOSE-FILE   TO WBENH-SEQ-IO-COMMAND.
+           PERFORM  BENH-1000-LINK
+               THRU BENH-1000-LINK-X.
+
+       BENH-4000-CLOSE-X.
+           EXIT.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACPOBENH                    **
+      *****************************************************************
