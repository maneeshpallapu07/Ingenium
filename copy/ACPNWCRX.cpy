@@ -0,0 +1,26 @@
+      *****************************************************************
+      **  MEMBER :  ACPNWCRX                                         **
+      **  REMARKS: BATCH I/O ROUTINE USED TO OPEN THE WIRE TRANSFER/ **
+      **           APPLICATION RECONCILIATION EXCEPTION (HOLD)       **
+      **           EXTRACT FILE FOR OUTPUT                           **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+86074G**  09AUG26  DEV    CREATED FOR WIRE-TRANSFER RECONCILIATION   **
+      *****************************************************************
+
+      *----------------------
+       WCRX-3000-OPEN-OUTPUT.
+      *----------------------
+
+           MOVE TFCMD-OPEN-O-FILE  TO WWCRX-SEQ-IO-COMMAND.
+           PERFORM  WCRX-1000-LINK
+               THRU WCRX-1000-LINK-X.
+
+       WCRX-3000-OPEN-OUTPUT-X.
+           EXIT.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACPNWCRX                    **
+      *****************************************************************
