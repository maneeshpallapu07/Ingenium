@@ -0,0 +1,131 @@
+      *****************************************************************
+      **  MEMBER :  ACPIUCNV                                         **
+      **  REMARKS:  BATCH I/O ROUTINE USED TO READ/WRITE THE         **
+      **            UPLOAD CONVERSION EXTRACT FILE                   **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+2NYA5G**  09AUG26  DEV    CREATED FOR UPLOAD CONVERSION EXTRACT PROCE**
+      *****************************************************************
+
+      *------------
+       UCNV-1000-READ.
+      *------------
+
+           MOVE ZERO                 TO WUCNV-SEQ-IO-STATUS.
+
+           READ UCNV-DATA-FILE
+                AT END
+                MOVE 8               TO WUCNV-SEQ-IO-STATUS
+                GO TO UCNV-1000-READ-X.
+
+           IF  RUCNV-REC-INFO EQUAL HIGH-VALUES
+               MOVE 8                TO WUCNV-SEQ-IO-STATUS
+           END-IF.
+
+           IF  WUCNV-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  UCNV-9000-HANDLE-ERROR
+                   THRU UCNV-9000-HANDLE-ERROR-X
+           END-IF.
+
+       UCNV-1000-READ-X.
+           EXIT.
+      /
+      *-------------
+       UCNV-2000-WRITE.
+      *-------------
+
+           MOVE ZERO                 TO WUCNV-SEQ-IO-STATUS.
+
+           WRITE RUCNV-REC-INFO.
+
+           IF  WUCNV-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  UCNV-9000-HANDLE-ERROR
+                   THRU UCNV-9000-HANDLE-ERROR-X
+           END-IF.
+
+       UCNV-2000-WRITE-X.
+           EXIT.
+      /
+      *-----------------
+       UCNV-3000-OPEN-INPUT.
+      *-----------------
+
+           MOVE ZERO                   TO WUCNV-SEQ-IO-STATUS.
+
+           OPEN INPUT UCNV-DATA-FILE.
+
+           IF  WUCNV-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  UCNV-9000-HANDLE-ERROR
+                   THRU UCNV-9000-HANDLE-ERROR-X
+           END-IF.
+
+       UCNV-3000-OPEN-INPUT-X.
+           EXIT.
+      /
+      *------------------
+       UCNV-4000-OPEN-OUTPUT.
+      *------------------
+
+           MOVE ZERO                   TO WUCNV-SEQ-IO-STATUS.
+
+           OPEN OUTPUT UCNV-DATA-FILE.
+
+           IF  WUCNV-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  UCNV-9000-HANDLE-ERROR
+                   THRU UCNV-9000-HANDLE-ERROR-X
+           END-IF.
+
+       UCNV-4000-OPEN-OUTPUT-X.
+           EXIT.
+      /
+      *------------
+       UCNV-5000-CLOSE.
+      *------------
+
+           MOVE ZERO                   TO WUCNV-SEQ-IO-STATUS.
+
+           CLOSE UCNV-DATA-FILE.
+
+           IF  WUCNV-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  UCNV-9000-HANDLE-ERROR
+                   THRU UCNV-9000-HANDLE-ERROR-X
+           END-IF.
+
+       UCNV-5000-CLOSE-X.
+           EXIT.
+      /
+      *------------------
+       UCNV-6000-OPEN-EXTEND.
+      *------------------
+
+           MOVE ZERO                   TO WUCNV-SEQ-IO-STATUS.
+
+           OPEN EXTEND UCNV-DATA-FILE.
+
+           IF  WUCNV-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  UCNV-9000-HANDLE-ERROR
+                   THRU UCNV-9000-HANDLE-ERROR-X
+           END-IF.
+
+       UCNV-6000-OPEN-EXTEND-X.
+           EXIT.
+      /
+      *-------------------
+       UCNV-9000-HANDLE-ERROR.
+      *-------------------
+
+           MOVE WUCNV-SEQ-FILE-NAME    TO WGLOB-TABLE-NAME.
+           MOVE WUCNV-SEQ-FILE-STATUS  TO WGLOB-SEQ-FILE-STATUS.
+           MOVE WUCNV-SEQ-IO-COMMAND   TO WGLOB-IO-COMMAND.
+
+           PERFORM  0030-3000-QSAM-ERROR
+               THRU 0030-3000-QSAM-ERROR-X.
+
+       UCNV-9000-HANDLE-ERROR-X.
+           EXIT.
+
+      *****************************************************************
+      **  END OF COPYBOOK ACPIUCNV                                   **
+      *****************************************************************
