@@ -0,0 +1,28 @@
+      *****************************************************************
+      **  MEMBER :  ACWL2130                                         **
+      **  REMARKS:  CALLER PARAMETER AREA FOR ASRF2130, THE CLIENT   **
+      **            NAME MATCHING PROCEDURE.                         **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+557660**  30SEP97  AJP    STANDARDIZED LINKAGE                       **
+PX0219**  09AUG26  DEV    ADD CONFIGURABLE FUZZY MATCH THRESHOLD     **
+      *****************************************************************
+
+       01  L2130-PARM-AREA.
+           05  L2130-CLI-GIV-NM              PIC X(25).
+           05  L2130-CLI-SURNAME             PIC X(25).
+           05  L2130-MATCHED-CLI-ID          PIC X(10).
+           05  L2130-MATCH-FOUND-SW          PIC X(01).
+               88  L2130-MATCH-FOUND               VALUE 'Y'.
+               88  L2130-NO-MATCH-FOUND            VALUE 'N'.
+           05  L2130-MATCH-TYP-CD            PIC X(01).
+               88  L2130-MATCH-EXACT               VALUE 'E'.
+               88  L2130-MATCH-FUZZY               VALUE 'F'.
+PX0219     05  L2130-FUZZY-THRESHOLD-PCT     PIC 9(03).
+PX0219     05  L2130-FUZZY-SCORE-PCT         PIC 9(03).
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACWL2130                    **
+      *****************************************************************
