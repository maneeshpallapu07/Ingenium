@@ -0,0 +1,25 @@
+      *****************************************************************
+      **  MEMBER :  ACPAXMLE                                         **
+      **  REMARKS: BATCH I/O ROUTINE USED TO READ THE NEXT RECORD    **
+      **           FROM THE RXMLE XML MESSAGE EXTRACT FILE            **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+EX0531**  09AUG26  DEV    CREATED FOR CROSS-CHANNEL UPLOAD DASHBOARD **
+      *****************************************************************
+
+      *---------------
+       XMLE-1000-READ.
+      *---------------
+
+           MOVE TFCMD-READ-NEXT   TO WXMLE-SEQ-IO-COMMAND.
+           PERFORM  XMLE-1000-LINK
+               THRU XMLE-1000-LINK-X.
+
+       XMLE-1000-READ-X.
+           EXIT.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACPAXMLE                    **
+      *****************************************************************
