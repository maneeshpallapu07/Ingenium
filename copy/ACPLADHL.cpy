@@ -0,0 +1,35 @@
+      *****************************************************************
+      **  MEMBER :  ACPLADHL                                         **
+      **  REMARKS:  CALL TO PROGRAM ASRQADHL                         **
+      **            BATCH I/O PROGRAM FOR PROCESSING THE DUPLICATE   **
+      **            APPLICATION ID HOLD (QUARANTINE) FILE            **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+215519**  09AUG26  DEV    CREATED FOR 'ADHL' HOLD FILE PROCESSING    **
+      *****************************************************************
+
+      *---------------
+       ADHL-1000-LINK.
+      *---------------
+
+           MOVE WGLOB-PREV-PGM-ID       TO WPGWS-PREV-PGM-ID.
+           MOVE WPGWS-CRNT-PGM-ID       TO WGLOB-PREV-PGM-ID.
+
+           MOVE 'ASRQADHL'              TO WPGWS-CALL-PGM-ID.
+           MOVE WPGWS-CALL-PGM-ID       TO WGLOB-CRNT-PGM-ID.
+
+           CALL WPGWS-CALL-PGM-ID USING WGLOB-GLOBAL-AREA
+                                        WADHL-SEQ-IO-WORK-AREA
+                                        RADHL-SEQ-REC-INFO.
+
+           MOVE WPGWS-CRNT-PGM-ID       TO WGLOB-CRNT-PGM-ID.
+           MOVE WPGWS-PREV-PGM-ID       TO WGLOB-PREV-PGM-ID.
+
+       ADHL-1000-LINK-X.
+           EXIT.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACPLADHL                    **
+      *****************************************************************
