@@ -0,0 +1,25 @@
+      *****************************************************************
+      **  MEMBER :  ACPOUCDB                                         **
+      **  REMARKS:  BATCH I/O ROUTINE USED TO CLOSE THE CROSS-       **
+      **            CHANNEL UPLOAD DASHBOARD EXTRACT                 **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+EX0531**  09AUG26  DEV    CREATED FOR CROSS-CHANNEL UPLOAD DASHBOARD **
+      *****************************************************************
+
+      *----------------
+       UCDB-4000-CLOSE.
+      *----------------
+
+           MOVE TFCMD-CLOSE-FILE   TO WUCDB-SEQ-IO-COMMAND.
+           PERFORM  UCDB-1000-LINK
+               THRU UCDB-1000-LINK-X.
+
+       UCDB-4000-CLOSE-X.
+           EXIT.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACPOUCDB                    **
+      *****************************************************************
