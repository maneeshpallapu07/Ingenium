@@ -0,0 +1,131 @@
+      *****************************************************************
+      **  MEMBER :  ACPIUCLI                                         **
+      **  REMARKS:  BATCH I/O ROUTINE USED TO READ/WRITE THE         **
+      **            UPLOAD CLIENT EXTRACT FILE                       **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+1ZR4OR**  09AUG26  DEV    CREATED FOR UPLOAD CLIENT EXTRACT PROCESSIN**
+      *****************************************************************
+
+      *------------
+       UCLI-1000-READ.
+      *------------
+
+           MOVE ZERO                 TO WUCLI-SEQ-IO-STATUS.
+
+           READ UCLI-DATA-FILE
+                AT END
+                MOVE 8               TO WUCLI-SEQ-IO-STATUS
+                GO TO UCLI-1000-READ-X.
+
+           IF  RUCLI-REC-INFO EQUAL HIGH-VALUES
+               MOVE 8                TO WUCLI-SEQ-IO-STATUS
+           END-IF.
+
+           IF  WUCLI-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  UCLI-9000-HANDLE-ERROR
+                   THRU UCLI-9000-HANDLE-ERROR-X
+           END-IF.
+
+       UCLI-1000-READ-X.
+           EXIT.
+      /
+      *-------------
+       UCLI-2000-WRITE.
+      *-------------
+
+           MOVE ZERO                 TO WUCLI-SEQ-IO-STATUS.
+
+           WRITE RUCLI-REC-INFO.
+
+           IF  WUCLI-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  UCLI-9000-HANDLE-ERROR
+                   THRU UCLI-9000-HANDLE-ERROR-X
+           END-IF.
+
+       UCLI-2000-WRITE-X.
+           EXIT.
+      /
+      *-----------------
+       UCLI-3000-OPEN-INPUT.
+      *-----------------
+
+           MOVE ZERO                   TO WUCLI-SEQ-IO-STATUS.
+
+           OPEN INPUT UCLI-DATA-FILE.
+
+           IF  WUCLI-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  UCLI-9000-HANDLE-ERROR
+                   THRU UCLI-9000-HANDLE-ERROR-X
+           END-IF.
+
+       UCLI-3000-OPEN-INPUT-X.
+           EXIT.
+      /
+      *------------------
+       UCLI-4000-OPEN-OUTPUT.
+      *------------------
+
+           MOVE ZERO                   TO WUCLI-SEQ-IO-STATUS.
+
+           OPEN OUTPUT UCLI-DATA-FILE.
+
+           IF  WUCLI-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  UCLI-9000-HANDLE-ERROR
+                   THRU UCLI-9000-HANDLE-ERROR-X
+           END-IF.
+
+       UCLI-4000-OPEN-OUTPUT-X.
+           EXIT.
+      /
+      *------------
+       UCLI-5000-CLOSE.
+      *------------
+
+           MOVE ZERO                   TO WUCLI-SEQ-IO-STATUS.
+
+           CLOSE UCLI-DATA-FILE.
+
+           IF  WUCLI-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  UCLI-9000-HANDLE-ERROR
+                   THRU UCLI-9000-HANDLE-ERROR-X
+           END-IF.
+
+       UCLI-5000-CLOSE-X.
+           EXIT.
+      /
+      *------------------
+       UCLI-6000-OPEN-EXTEND.
+      *------------------
+
+           MOVE ZERO                   TO WUCLI-SEQ-IO-STATUS.
+
+           OPEN EXTEND UCLI-DATA-FILE.
+
+           IF  WUCLI-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  UCLI-9000-HANDLE-ERROR
+                   THRU UCLI-9000-HANDLE-ERROR-X
+           END-IF.
+
+       UCLI-6000-OPEN-EXTEND-X.
+           EXIT.
+      /
+      *-------------------
+       UCLI-9000-HANDLE-ERROR.
+      *-------------------
+
+           MOVE WUCLI-SEQ-FILE-NAME    TO WGLOB-TABLE-NAME.
+           MOVE WUCLI-SEQ-FILE-STATUS  TO WGLOB-SEQ-FILE-STATUS.
+           MOVE WUCLI-SEQ-IO-COMMAND   TO WGLOB-IO-COMMAND.
+
+           PERFORM  0030-3000-QSAM-ERROR
+               THRU 0030-3000-QSAM-ERROR-X.
+
+       UCLI-9000-HANDLE-ERROR-X.
+           EXIT.
+
+      *****************************************************************
+      **  END OF COPYBOOK ACPIUCLI                                   **
+      *****************************************************************
