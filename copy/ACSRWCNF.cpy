@@ -0,0 +1,23 @@
+      *****************************************************************
+      **  MEMBER :  ACSRWCNF                                         **
+      **  REMARKS:  RECORD LAYOUT FOR THE INCOMING WIRE TRANSFER     **
+      **            CONFIRMATION EXTRACT FILE (INPUT TO THE WIRE/    **
+      **            APPLICATION RECONCILIATION REPORT)               **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+86074G**  09AUG26  DEV    CREATED FOR WIRE-TRANSFER RECONCILIATION   **
+      *****************************************************************
+
+       01  RWCNF-REC-INFO.
+           05  RWCNF-APP-ID                 PIC X(15).
+           05  RWCNF-WIRE-XFER-VIRTUAL-NUM  PIC X(07).
+           05  RWCNF-CONF-NUM               PIC X(10).
+           05  RWCNF-WIRE-AMT               PIC S9(13)V9(02) COMP-3.
+           05  RWCNF-WIRE-DT                PIC X(10).
+           05  FILLER                       PIC X(20).
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACSRWCNF                    **
+      *****************************************************************
