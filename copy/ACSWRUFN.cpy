@@ -0,0 +1,22 @@
+      *****************************************************************
+      **  MEMBER :  ACSWRUFN                                         **
+      **  REMARKS:  I/O WORK AREA FOR THE RUFND FUND ALLOCATION      **
+      **            EXTRACT FILE (INPUT TO THE PREMIUM SPLIT         **
+      **            VALIDATION STEP)                                 **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+850426**  09AUG26  DEV    CREATED FOR RUFND SPLIT VALIDATION         **
+      *****************************************************************
+
+       01  WRUFN-SEQ-IO-WORK-AREA.
+           05  WRUFN-SEQ-IO-COMMAND      PIC X(02).
+           05  WRUFN-SEQ-IO-STATUS       PIC X(02).
+               88  WRUFN-SEQ-IO-EOF             VALUE 'EF'.
+           05  WRUFN-SEQ-FILE-STATUS     PIC X(02).
+           05  WRUFN-SEQ-FILE-NAME       PIC X(08)  VALUE 'RUFND'.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACSWRUFN                    **
+      *****************************************************************
