@@ -0,0 +1,131 @@
+      *****************************************************************
+      **  MEMBER :  ACPIRUTB                                         **
+      **  REMARKS:  BATCH I/O ROUTINE USED TO READ/WRITE THE         **
+      **            TRANSLATION TABLE BULK LOAD/EXPORT EXTRACT FILE  **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+9R4MJP**  09AUG26  DEV    CREATED FOR RUTTB TRANSLATION TABLE MAINTEN**
+      *****************************************************************
+
+      *------------
+       RUTB-1000-READ.
+      *------------
+
+           MOVE ZERO                 TO WRUTB-SEQ-IO-STATUS.
+
+           READ RUTB-DATA-FILE
+                AT END
+                MOVE 8               TO WRUTB-SEQ-IO-STATUS
+                GO TO RUTB-1000-READ-X.
+
+           IF  RUTTB-REC-INFO EQUAL HIGH-VALUES
+               MOVE 8                TO WRUTB-SEQ-IO-STATUS
+           END-IF.
+
+           IF  WRUTB-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  RUTB-9000-HANDLE-ERROR
+                   THRU RUTB-9000-HANDLE-ERROR-X
+           END-IF.
+
+       RUTB-1000-READ-X.
+           EXIT.
+      /
+      *-------------
+       RUTB-2000-WRITE.
+      *-------------
+
+           MOVE ZERO                 TO WRUTB-SEQ-IO-STATUS.
+
+           WRITE RUTTB-REC-INFO.
+
+           IF  WRUTB-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  RUTB-9000-HANDLE-ERROR
+                   THRU RUTB-9000-HANDLE-ERROR-X
+           END-IF.
+
+       RUTB-2000-WRITE-X.
+           EXIT.
+      /
+      *-----------------
+       RUTB-3000-OPEN-INPUT.
+      *-----------------
+
+           MOVE ZERO                   TO WRUTB-SEQ-IO-STATUS.
+
+           OPEN INPUT RUTB-DATA-FILE.
+
+           IF  WRUTB-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  RUTB-9000-HANDLE-ERROR
+                   THRU RUTB-9000-HANDLE-ERROR-X
+           END-IF.
+
+       RUTB-3000-OPEN-INPUT-X.
+           EXIT.
+      /
+      *------------------
+       RUTB-4000-OPEN-OUTPUT.
+      *------------------
+
+           MOVE ZERO                   TO WRUTB-SEQ-IO-STATUS.
+
+           OPEN OUTPUT RUTB-DATA-FILE.
+
+           IF  WRUTB-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  RUTB-9000-HANDLE-ERROR
+                   THRU RUTB-9000-HANDLE-ERROR-X
+           END-IF.
+
+       RUTB-4000-OPEN-OUTPUT-X.
+           EXIT.
+      /
+      *------------
+       RUTB-5000-CLOSE.
+      *------------
+
+           MOVE ZERO                   TO WRUTB-SEQ-IO-STATUS.
+
+           CLOSE RUTB-DATA-FILE.
+
+           IF  WRUTB-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  RUTB-9000-HANDLE-ERROR
+                   THRU RUTB-9000-HANDLE-ERROR-X
+           END-IF.
+
+       RUTB-5000-CLOSE-X.
+           EXIT.
+      /
+      *------------------
+       RUTB-6000-OPEN-EXTEND.
+      *------------------
+
+           MOVE ZERO                   TO WRUTB-SEQ-IO-STATUS.
+
+           OPEN EXTEND RUTB-DATA-FILE.
+
+           IF  WRUTB-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  RUTB-9000-HANDLE-ERROR
+                   THRU RUTB-9000-HANDLE-ERROR-X
+           END-IF.
+
+       RUTB-6000-OPEN-EXTEND-X.
+           EXIT.
+      /
+      *-------------------
+       RUTB-9000-HANDLE-ERROR.
+      *-------------------
+
+           MOVE WRUTB-SEQ-FILE-NAME    TO WGLOB-TABLE-NAME.
+           MOVE WRUTB-SEQ-FILE-STATUS  TO WGLOB-SEQ-FILE-STATUS.
+           MOVE WRUTB-SEQ-IO-COMMAND   TO WGLOB-IO-COMMAND.
+
+           PERFORM  0030-3000-QSAM-ERROR
+               THRU 0030-3000-QSAM-ERROR-X.
+
+       RUTB-9000-HANDLE-ERROR-X.
+           EXIT.
+
+      *****************************************************************
+      **  END OF COPYBOOK ACPIRUTB                                   **
+      *****************************************************************
