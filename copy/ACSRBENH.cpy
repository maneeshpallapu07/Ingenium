@@ -0,0 +1,27 @@
+      *****************************************************************
+      **  MEMBER :  ACSRBENH                                         **
+      **  REMARKS:  RECORD LAYOUT FOR THE RUBEN BENEFICIARY PERCENT  **
+      **            EXCEPTION (HOLD) EXTRACT FILE                    **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+34530P**  09AUG26  DEV    CREATED FOR RUBEN PERCENT VALIDATION       **
+      *****************************************************************
+
+       01  RBENH-SEQ-REC-INFO.
+           05  RBENH-APP-ID              PIC X(15).
+           05  RBENH-STCKR-ID            PIC X(11).
+           05  RBENH-BEN-TYP-CD          PIC X(01).
+           05  RBENH-GROUP-TOTAL-PCT     PIC S9(05)V9(04) COMP-3.
+           05  RBENH-DETECT-DT           PIC X(08).
+           05  RBENH-CLEARED-SW          PIC X(01).
+               88  RBENH-CLEARED                VALUE 'Y'.
+               88  RBENH-NOT-CLEARED            VALUE 'N'.
+           05  RBENH-CLEARED-USER-ID     PIC X(08).
+           05  RBENH-CLEARED-DT          PIC X(08).
+           05  FILLER                    PIC X(20).
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACSRBENH                    **
+      *****************************************************************
