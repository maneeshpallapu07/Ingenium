@@ -0,0 +1,31 @@
+      *****************************************************************
+      **  MEMBER :  ACSRWCRX                                         **
+      **  REMARKS:  RECORD LAYOUT FOR THE WIRE TRANSFER/APPLICATION  **
+      **            RECONCILIATION EXCEPTION (HOLD) EXTRACT FILE     **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+86074G**  09AUG26  DEV    CREATED FOR WIRE-TRANSFER RECONCILIATION   **
+      *****************************************************************
+
+       01  RWCRX-SEQ-REC-INFO.
+           05  RWCRX-APP-ID                 PIC X(15).
+           05  RWCRX-WIRE-XFER-VIRTUAL-NUM  PIC X(07).
+           05  RWCRX-CONF-NUM               PIC X(10).
+           05  RWCRX-WIRE-AMT               PIC S9(13)V9(02) COMP-3.
+           05  RWCRX-WIRE-DT                PIC X(10).
+           05  RWCRX-FAIL-TYP-CD            PIC X(01).
+               88  RWCRX-FAIL-NO-APP-MATCH        VALUE '1'.
+               88  RWCRX-FAIL-VNUM-MISMATCH       VALUE '2'.
+           05  RWCRX-DETECT-DT              PIC X(08).
+           05  RWCRX-CLEARED-SW             PIC X(01).
+               88  RWCRX-CLEARED                  VALUE 'Y'.
+               88  RWCRX-NOT-CLEARED              VALUE 'N'.
+           05  RWCRX-CLEARED-USER-ID        PIC X(08).
+           05  RWCRX-CLEARED-DT             PIC X(08).
+           05  FILLER                       PIC X(15).
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACSRWCRX                    **
+      *****************************************************************
