@@ -0,0 +1,20 @@
+      *****************************************************************
+      **  MEMBER :  ACSWGBRX                                         **
+      **  REMARKS:  I/O WORK AREA FOR THE GROUP/BULK BILLING         **
+      **            RECONCILIATION EXCEPTION (HOLD) EXTRACT FILE     **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+636180**  09AUG26  DEV    CREATED FOR BULK BILLING RECONCILIATION    **
+      *****************************************************************
+
+       01  WGBRX-SEQ-IO-WORK-AREA.
+           05  WGBRX-SEQ-IO-COMMAND      PIC X(02).
+           05  WGBRX-SEQ-IO-STATUS       PIC X(02).
+           05  WGBRX-SEQ-FILE-STATUS     PIC X(02).
+           05  WGBRX-SEQ-FILE-NAME       PIC X(08)  VALUE 'GBRX'.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACSWGBRX                    **
+      *****************************************************************
