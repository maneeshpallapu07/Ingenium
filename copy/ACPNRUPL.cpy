@@ -0,0 +1,25 @@
+      *****************************************************************
+      **  MEMBER :  ACPNRUPL                                         **
+      **  REMARKS:  BATCH I/O ROUTINE USED TO OPEN THE RUPOL         **
+      **            APPLICATION UPLOAD POLICY EXTRACT FOR INPUT      **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+774993**  09AUG26  DEV    CREATED FOR NEW BUSINESS PIPELINE EXTRACT  **
+      *****************************************************************
+
+      *-------------------------
+       RUPL-3000-OPEN-INPUT.
+      *-------------------------
+
+           MOVE TFCMD-OPEN-I-FILE  TO WRUPL-SEQ-IO-COMMAND.
+           PERFORM  RUPL-1000-LINK
+               THRU RUPL-1000-LINK-X.
+
+       RUPL-3000-OPEN-INPUT-X.
+           EXIT.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACPNRUPL                    **
+      *****************************************************************
