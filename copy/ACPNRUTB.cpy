@@ -0,0 +1,27 @@
+      *****************************************************************
+      **  MEMBER :  ACPNRUTB                                         **
+      **  REMARKS: BATCH I/O ROUTINE USED TO OPEN THE RUTTB UPLOAD   **
+      **           TRANSLATION TABLE EXTRACT FOR INPUT, FOR THE      **
+      **           TRANSLATION TABLE EXPORT UTILITY                  **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+979281**  09AUG26  DEV    CREATED FOR TRANSLATION TABLE LOAD/EXPORT  **
+979281**                  UTILITY                                    **
+      *****************************************************************
+
+      *---------------------
+       RUTB-3000-OPEN-INPUT.
+      *---------------------
+
+           MOVE TFCMD-OPEN-I-FILE  TO WRUTB-SEQ-IO-COMMAND.
+           PERFORM  RUTB-1000-LINK
+               THRU RUTB-1000-LINK-X.
+
+       RUTB-3000-OPEN-INPUT-X.
+           EXIT.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACPNRUTB                    **
+      *****************************************************************
