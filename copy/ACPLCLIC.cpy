@@ -6,22 +6,25 @@
       **  DATE     AUTH.  DESCRIPTION                                **
       **                                                             **
 557700**  30SEP97  KLE    APEX UPLOAD                                **
+261699**  09AUG26  DEV    PASS RCLIA-REC-INFO SO ASRUCLIC CAN SEE    **
+261699**                  THE CLIENT'S ADDRESS COUNTRY CODE          **
       *****************************************************************
- 
+
       *---------------------------
        CLIC-1000-PROCESS-CLIC-FIELD.
       *---------------------------
- 
+
            MOVE WGLOB-PREV-PGM-ID       TO WPGWS-PREV-PGM-ID.
            MOVE WPGWS-CRNT-PGM-ID       TO WGLOB-PREV-PGM-ID.
- 
+
            MOVE 'ASRUCLIC'              TO WPGWS-CALL-PGM-ID.
            MOVE WPGWS-CALL-PGM-ID       TO WGLOB-CRNT-PGM-ID.
- 
+
            CALL WPGWS-CALL-PGM-ID USING WGLOB-GLOBAL-AREA
                                         LAPUP-PARM-AREA
                                         RUFLD-REC-INFO
-                                        RCLIC-REC-INFO.
+                                        RCLIC-REC-INFO
+261699                                 RCLIA-REC-INFO.
  
            MOVE WPGWS-CRNT-PGM-ID       TO WGLOB-CRNT-PGM-ID.
            MOVE WPGWS-PREV-PGM-ID       TO WGLOB-PREV-PGM-ID.
