@@ -0,0 +1,16 @@
+      *****************************************************************
+      **  MEMBER :  ACSRUCVG                                         **
+      **  REMARKS:  RECORD LAYOUT FOR THE                            **
+      **            UPLOAD COVERAGE EXTRACT FILE                     **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+9LL5ND**  09AUG26  DEV    CREATED FOR UPLOAD COVERAGE EXTRACT PROCESS**
+      *****************************************************************
+
+       COPY ACFRUCVG.
+
+      *****************************************************************
+      **  END OF COPYBOOK ACSRUCVG                                   **
+      *****************************************************************
