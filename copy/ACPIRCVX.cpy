@@ -0,0 +1,131 @@
+      *****************************************************************
+      **  MEMBER :  ACPIRCVX                                         **
+      **  REMARKS:  BATCH I/O ROUTINE USED TO READ/WRITE THE         **
+      **            RECEIVE/CONVERSION EXCEPTION EXTRACT FILE        **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+6D336G**  09AUG26  DEV    CREATED FOR RECEIVE/CONVERSION EXCEPTION PR**
+      *****************************************************************
+
+      *------------
+       RCVX-1000-READ.
+      *------------
+
+           MOVE ZERO                 TO WRCVX-SEQ-IO-STATUS.
+
+           READ RCVX-DATA-FILE
+                AT END
+                MOVE 8               TO WRCVX-SEQ-IO-STATUS
+                GO TO RCVX-1000-READ-X.
+
+           IF  RRCVX-SEQ-REC-INFO EQUAL HIGH-VALUES
+               MOVE 8                TO WRCVX-SEQ-IO-STATUS
+           END-IF.
+
+           IF  WRCVX-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  RCVX-9000-HANDLE-ERROR
+                   THRU RCVX-9000-HANDLE-ERROR-X
+           END-IF.
+
+       RCVX-1000-READ-X.
+           EXIT.
+      /
+      *-------------
+       RCVX-2000-WRITE.
+      *-------------
+
+           MOVE ZERO                 TO WRCVX-SEQ-IO-STATUS.
+
+           WRITE RRCVX-SEQ-REC-INFO.
+
+           IF  WRCVX-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  RCVX-9000-HANDLE-ERROR
+                   THRU RCVX-9000-HANDLE-ERROR-X
+           END-IF.
+
+       RCVX-2000-WRITE-X.
+           EXIT.
+      /
+      *-----------------
+       RCVX-3000-OPEN-INPUT.
+      *-----------------
+
+           MOVE ZERO                   TO WRCVX-SEQ-IO-STATUS.
+
+           OPEN INPUT RCVX-DATA-FILE.
+
+           IF  WRCVX-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  RCVX-9000-HANDLE-ERROR
+                   THRU RCVX-9000-HANDLE-ERROR-X
+           END-IF.
+
+       RCVX-3000-OPEN-INPUT-X.
+           EXIT.
+      /
+      *------------------
+       RCVX-4000-OPEN-OUTPUT.
+      *------------------
+
+           MOVE ZERO                   TO WRCVX-SEQ-IO-STATUS.
+
+           OPEN OUTPUT RCVX-DATA-FILE.
+
+           IF  WRCVX-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  RCVX-9000-HANDLE-ERROR
+                   THRU RCVX-9000-HANDLE-ERROR-X
+           END-IF.
+
+       RCVX-4000-OPEN-OUTPUT-X.
+           EXIT.
+      /
+      *------------
+       RCVX-5000-CLOSE.
+      *------------
+
+           MOVE ZERO                   TO WRCVX-SEQ-IO-STATUS.
+
+           CLOSE RCVX-DATA-FILE.
+
+           IF  WRCVX-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  RCVX-9000-HANDLE-ERROR
+                   THRU RCVX-9000-HANDLE-ERROR-X
+           END-IF.
+
+       RCVX-5000-CLOSE-X.
+           EXIT.
+      /
+      *------------------
+       RCVX-6000-OPEN-EXTEND.
+      *------------------
+
+           MOVE ZERO                   TO WRCVX-SEQ-IO-STATUS.
+
+           OPEN EXTEND RCVX-DATA-FILE.
+
+           IF  WRCVX-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  RCVX-9000-HANDLE-ERROR
+                   THRU RCVX-9000-HANDLE-ERROR-X
+           END-IF.
+
+       RCVX-6000-OPEN-EXTEND-X.
+           EXIT.
+      /
+      *-------------------
+       RCVX-9000-HANDLE-ERROR.
+      *-------------------
+
+           MOVE WRCVX-SEQ-FILE-NAME    TO WGLOB-TABLE-NAME.
+           MOVE WRCVX-SEQ-FILE-STATUS  TO WGLOB-SEQ-FILE-STATUS.
+           MOVE WRCVX-SEQ-IO-COMMAND   TO WGLOB-IO-COMMAND.
+
+           PERFORM  0030-3000-QSAM-ERROR
+               THRU 0030-3000-QSAM-ERROR-X.
+
+       RCVX-9000-HANDLE-ERROR-X.
+           EXIT.
+
+      *****************************************************************
+      **  END OF COPYBOOK ACPIRCVX                                   **
+      *****************************************************************
