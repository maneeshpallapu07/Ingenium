@@ -0,0 +1,132 @@
+      *****************************************************************
+      **  MEMBER :  ACPISIRA                                         **
+      **  REMARKS:  BATCH I/O ROUTINE USED TO READ/WRITE THE         **
+      **            CSSIRA FILE WHICH HOLDS THE SIR DECISION AUDIT   **
+      **            LOG ENTRIES WRITTEN DURING CONVERSION            **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+31871R**  09AUG26  DEV    CREATED FOR SIR DECISION AUDIT LOGGING     **
+      *****************************************************************
+
+      *---------------
+       SIRA-1000-READ.
+      *---------------
+
+           MOVE ZERO                 TO WSIRA-SEQ-IO-STATUS.
+
+           READ SIRA-DATA-FILE
+                AT END
+                MOVE 8               TO WSIRA-SEQ-IO-STATUS
+                GO TO SIRA-1000-READ-X.
+
+           IF  RSIRA-SEQ-REC-INFO EQUAL HIGH-VALUES
+               MOVE 8                TO WSIRA-SEQ-IO-STATUS
+           END-IF.
+
+           IF  WSIRA-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  SIRA-9000-HANDLE-ERROR
+                   THRU SIRA-9000-HANDLE-ERROR-X
+           END-IF.
+
+       SIRA-1000-READ-X.
+           EXIT.
+      /
+      *----------------
+       SIRA-2000-WRITE.
+      *----------------
+
+           MOVE ZERO                 TO WSIRA-SEQ-IO-STATUS.
+
+           WRITE RSIRA-SEQ-REC-INFO.
+
+           IF  WSIRA-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  SIRA-9000-HANDLE-ERROR
+                   THRU SIRA-9000-HANDLE-ERROR-X
+           END-IF.
+
+       SIRA-2000-WRITE-X.
+           EXIT.
+      /
+      *---------------------
+       SIRA-3000-OPEN-INPUT.
+      *---------------------
+
+           MOVE ZERO                   TO WSIRA-SEQ-IO-STATUS.
+
+           OPEN INPUT SIRA-DATA-FILE.
+
+           IF  WSIRA-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  SIRA-9000-HANDLE-ERROR
+                   THRU SIRA-9000-HANDLE-ERROR-X
+           END-IF.
+
+       SIRA-3000-OPEN-INPUT-X.
+           EXIT.
+      /
+      *----------------------
+       SIRA-4000-OPEN-OUTPUT.
+      *----------------------
+
+           MOVE ZERO                   TO WSIRA-SEQ-IO-STATUS.
+
+           OPEN OUTPUT SIRA-DATA-FILE.
+
+           IF  WSIRA-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  SIRA-9000-HANDLE-ERROR
+                   THRU SIRA-9000-HANDLE-ERROR-X
+           END-IF.
+
+       SIRA-4000-OPEN-OUTPUT-X.
+           EXIT.
+      /
+      *----------------
+       SIRA-5000-CLOSE.
+      *----------------
+
+           MOVE ZERO                   TO WSIRA-SEQ-IO-STATUS.
+
+           CLOSE SIRA-DATA-FILE.
+
+           IF  WSIRA-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  SIRA-9000-HANDLE-ERROR
+                   THRU SIRA-9000-HANDLE-ERROR-X
+           END-IF.
+
+       SIRA-5000-CLOSE-X.
+           EXIT.
+      /
+      *----------------------
+       SIRA-6000-OPEN-EXTEND.
+      *----------------------
+
+           MOVE ZERO                   TO WSIRA-SEQ-IO-STATUS.
+
+           OPEN EXTEND SIRA-DATA-FILE.
+
+           IF  WSIRA-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  SIRA-9000-HANDLE-ERROR
+                   THRU SIRA-9000-HANDLE-ERROR-X
+           END-IF.
+
+       SIRA-6000-OPEN-EXTEND-X.
+           EXIT.
+      /
+      *-----------------------
+       SIRA-9000-HANDLE-ERROR.
+      *-----------------------
+
+           MOVE WSIRA-SEQ-FILE-NAME    TO WGLOB-TABLE-NAME.
+           MOVE WSIRA-SEQ-FILE-STATUS  TO WGLOB-SEQ-FILE-STATUS.
+           MOVE WSIRA-SEQ-IO-COMMAND   TO WGLOB-IO-COMMAND.
+
+           PERFORM  0030-3000-QSAM-ERROR
+               THRU 0030-3000-QSAM-ERROR-X.
+
+       SIRA-9000-HANDLE-ERROR-X.
+           EXIT.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACPISIRA                    **
+      *****************************************************************
