@@ -0,0 +1,82 @@
+      *****************************************************************
+      **  MEMBER :  CCPBCLNN                                         **
+      **  REMARKS:  BROWSE/FETCH LOGIC FOR THE CLIENT NAME INDEX     **
+      **            (CLNM) USED BY THE ALPHA MATCH PROCEDURE.        **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+015508**  15DEC99  60     CREATED FOR CLNM TABLE PROCESSING          **
+      *****************************************************************
+
+      *----------------
+       CLNN-1000-BROWSE.
+      *----------------
+
+           SET  WCLNN-RQST-BROWSE      TO TRUE.
+
+           EXEC SQL
+                DECLARE CLNN1CUR CURSOR FOR
+                SELECT CLI_ID, SEQ_NUM, CLI_GIV_NM, CLI_SURNAME,
+                       CLI_GIV_NM_SNDX, CLI_SURNAME_SNDX
+                  FROM CLNM
+                 WHERE CLI_GIV_NM_SNDX  = :WCLNN-KEY.WCLNN-CLI-GIV-NM-SNDX
+                   AND CLI_SURNAME_SNDX = :WCLNN-KEY.WCLNN-CLI-SURNAME-SNDX
+           END-EXEC.
+
+           EXEC SQL
+                OPEN CLNN1CUR
+           END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN ZERO
+                   SET  WCLNN-IO-OK           TO TRUE
+               WHEN OTHER
+                   SET  WCLNN-IO-ERROR        TO TRUE
+           END-EVALUATE.
+
+       CLNN-1000-BROWSE-X.
+           EXIT.
+
+      *--------------------
+       CLNN-2000-FETCH-NEXT.
+      *--------------------
+
+           EXEC SQL
+                FETCH CLNN1CUR
+                 INTO :RCLNM-REC-INFO.RCLNM-KEY.RCLNM-CLI-ID,
+                      :RCLNM-REC-INFO.RCLNM-KEY.RCLNM-SEQ-NUM,
+                      :RCLNM-REC-INFO.RCLNM-CLI-GIV-NM,
+                      :RCLNM-REC-INFO.RCLNM-CLI-SURNAME,
+                      :RCLNM-REC-INFO.RCLNM-CLI-GIV-NM-SNDX,
+                      :RCLNM-REC-INFO.RCLNM-CLI-SURNAME-SNDX
+           END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN ZERO
+                   SET  WCLNN-IO-OK           TO TRUE
+               WHEN  +100
+                   SET  WCLNN-IO-EOF          TO TRUE
+               WHEN OTHER
+                   SET  WCLNN-IO-ERROR        TO TRUE
+           END-EVALUATE.
+
+       CLNN-2000-FETCH-NEXT-X.
+           EXIT.
+
+      *--------------------------
+       CLNN-3000-CLOSE-BROWSE-CUR.
+      *--------------------------
+
+           EXEC SQL
+                CLOSE CLNN1CUR
+           END-EXEC.
+
+           SET  WCLNN-IO-OK                TO TRUE.
+
+       CLNN-3000-CLOSE-BROWSE-CUR-X.
+           EXIT.
+
+      *****************************************************************
+      **                  END OF COPYBOOK CCPBCLNN                   **
+      *****************************************************************
