@@ -0,0 +1,32 @@
+      *****************************************************************
+      **  MEMBER :  ACSRGBRX                                         **
+      **  REMARKS:  RECORD LAYOUT FOR THE GROUP/BULK BILLING         **
+      **            RECONCILIATION EXCEPTION (HOLD) EXTRACT FILE     **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+636180**  09AUG26  DEV    CREATED FOR BULK BILLING RECONCILIATION    **
+      *****************************************************************
+
+       01  RGBRX-SEQ-REC-INFO.
+           05  RGBRX-BULK-REMIT-NUM         PIC X(10).
+           05  RGBRX-APP-ID                 PIC X(15).
+           05  RGBRX-DECL-AMT               PIC S9(13)V9(02) COMP-3.
+           05  RGBRX-ACTUAL-AMT             PIC S9(13)V9(02) COMP-3.
+           05  RGBRX-FAIL-TYP-CD            PIC X(01).
+               88  RGBRX-FAIL-NO-APP-MATCH        VALUE '1'.
+               88  RGBRX-FAIL-GRP-MISMATCH        VALUE '2'.
+               88  RGBRX-FAIL-AMT-MISMATCH        VALUE '3'.
+               88  RGBRX-FAIL-TOTAL-MISMATCH      VALUE '4'.
+           05  RGBRX-DETECT-DT              PIC X(08).
+           05  RGBRX-CLEARED-SW             PIC X(01).
+               88  RGBRX-CLEARED                  VALUE 'Y'.
+               88  RGBRX-NOT-CLEARED              VALUE 'N'.
+           05  RGBRX-CLEARED-USER-ID        PIC X(08).
+           05  RGBRX-CLEARED-DT             PIC X(08).
+           05  FILLER                       PIC X(15).
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACSRGBRX                    **
+      *****************************************************************
