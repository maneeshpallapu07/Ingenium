@@ -0,0 +1,23 @@
+      *****************************************************************
+      **  MEMBER :  ACSWRTEX                                         **
+      **  REMARKS:  I/O WORK AREA FOR THE TRANSLATION TABLE          **
+      **            LOAD/EXPORT EXCHANGE FILE                        **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+979281**  09AUG26  DEV    CREATED FOR TRANSLATION TABLE LOAD/EXPORT  **
+979281**                  UTILITY                                    **
+      *****************************************************************
+
+       01  WRTEX-SEQ-IO-WORK-AREA.
+           05  WRTEX-SEQ-IO-COMMAND      PIC X(02).
+           05  WRTEX-SEQ-IO-STATUS       PIC S9(04) COMP.
+               88  WRTEX-SEQ-IO-OK              VALUE ZERO.
+               88  WRTEX-SEQ-IO-EOF             VALUE 8.
+           05  WRTEX-SEQ-FILE-STATUS     PIC X(02).
+           05  WRTEX-SEQ-FILE-NAME       PIC X(08)  VALUE 'ACSRTEX'.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACSWRTEX                    **
+      *****************************************************************
