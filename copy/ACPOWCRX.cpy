@@ -0,0 +1,26 @@
+      *****************************************************************
+      **  MEMBER :  ACPOWCRX                                         **
+      **  REMARKS: BATCH I/O ROUTINE USED TO CLOSE THE WIRE          **
+      **           TRANSFER/APPLICATION RECONCILIATION EXCEPTION     **
+      **           (HOLD) EXTRACT FILE                                **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+86074G**  09AUG26  DEV    CREATED FOR WIRE-TRANSFER RECONCILIATION   **
+      *****************************************************************
+
+      *----------------
+       WCRX-4000-CLOSE.
+      *----------------
+
+           MOVE TFCMD-CLOSE-FILE   TO WWCRX-SEQ-IO-COMMAND.
+           PERFORM  WCRX-1000-LINK
+               THRU WCRX-1000-LINK-X.
+
+       WCRX-4000-CLOSE-X.
+           EXIT.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACPOWCRX                    **
+      *****************************************************************
