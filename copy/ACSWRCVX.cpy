@@ -0,0 +1,20 @@
+      *****************************************************************
+      **  MEMBER :  ACSWRCVX                                         **
+      **  REMARKS:  I/O WORK AREA FOR THE POLICY CONVERSION          **
+      **            CROSS-REFERENCE REPORT EXTRACT FILE               **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+XJ9026**  09AUG26  DEV    NEW MEMBER FOR POLICY CONVERSION           **
+      *****************************************************************
+
+       01  WRCVX-SEQ-IO-WORK-AREA.
+           05  WRCVX-SEQ-IO-COMMAND      PIC X(02).
+           05  WRCVX-SEQ-IO-STATUS       PIC X(02).
+           05  WRCVX-SEQ-FILE-STATUS     PIC X(02).
+           05  WRCVX-SEQ-FILE-NAME       PIC X(08)  VALUE 'RCVX'.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACSWRCVX                    **
+      *****************************************************************
