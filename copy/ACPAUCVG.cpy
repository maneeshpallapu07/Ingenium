@@ -0,0 +1,26 @@
+      *****************************************************************
+      **  MEMBER :  ACPAUCVG                                         **
+      **  REMARKS: BATCH I/O ROUTINE USED TO READ THE NEXT RECORD    **
+      **           FROM THE RUCVG APPLICATION UPLOAD COVERAGE        **
+      **           EXTRACT FILE                                      **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+774993**  09AUG26  DEV    CREATED FOR NEW BUSINESS PIPELINE EXTRACT  **
+      *****************************************************************
+
+      *---------------
+       UCVG-1000-READ.
+      *---------------
+
+           MOVE TFCMD-READ-NEXT   TO WUCVG-SEQ-IO-COMMAND.
+           PERFORM  UCVG-1000-LINK
+               THRU UCVG-1000-LINK-X.
+
+       UCVG-1000-READ-X.
+           EXIT.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACPAUCVG                    **
+      *****************************************************************
