@@ -0,0 +1,132 @@
+      *****************************************************************
+      **  MEMBER :  ACPIRUPL                                         **
+      **  REMARKS:  BATCH I/O ROUTINE USED TO READ/WRITE THE         **
+      **            UPLOAD POLICY EXTRACT FILE (DRIVER FOR THE NEW   **
+      **            BUSINESS PIPELINE EXTRACT)                       **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+16GZ0F**  09AUG26  DEV    CREATED FOR NEW BUSINESS PIPELINE EXTRACT  **
+      *****************************************************************
+
+      *------------
+       RUPL-1000-READ.
+      *------------
+
+           MOVE ZERO                 TO WRUPL-SEQ-IO-STATUS.
+
+           READ RUPL-DATA-FILE
+                AT END
+                MOVE 8               TO WRUPL-SEQ-IO-STATUS
+                GO TO RUPL-1000-READ-X.
+
+           IF  RUPOL-REC-INFO EQUAL HIGH-VALUES
+               MOVE 8                TO WRUPL-SEQ-IO-STATUS
+           END-IF.
+
+           IF  WRUPL-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  RUPL-9000-HANDLE-ERROR
+                   THRU RUPL-9000-HANDLE-ERROR-X
+           END-IF.
+
+       RUPL-1000-READ-X.
+           EXIT.
+      /
+      *-------------
+       RUPL-2000-WRITE.
+      *-------------
+
+           MOVE ZERO                 TO WRUPL-SEQ-IO-STATUS.
+
+           WRITE RUPOL-REC-INFO.
+
+           IF  WRUPL-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  RUPL-9000-HANDLE-ERROR
+                   THRU RUPL-9000-HANDLE-ERROR-X
+           END-IF.
+
+       RUPL-2000-WRITE-X.
+           EXIT.
+      /
+      *-----------------
+       RUPL-3000-OPEN-INPUT.
+      *-----------------
+
+           MOVE ZERO                   TO WRUPL-SEQ-IO-STATUS.
+
+           OPEN INPUT RUPL-DATA-FILE.
+
+           IF  WRUPL-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  RUPL-9000-HANDLE-ERROR
+                   THRU RUPL-9000-HANDLE-ERROR-X
+           END-IF.
+
+       RUPL-3000-OPEN-INPUT-X.
+           EXIT.
+      /
+      *------------------
+       RUPL-4000-OPEN-OUTPUT.
+      *------------------
+
+           MOVE ZERO                   TO WRUPL-SEQ-IO-STATUS.
+
+           OPEN OUTPUT RUPL-DATA-FILE.
+
+           IF  WRUPL-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  RUPL-9000-HANDLE-ERROR
+                   THRU RUPL-9000-HANDLE-ERROR-X
+           END-IF.
+
+       RUPL-4000-OPEN-OUTPUT-X.
+           EXIT.
+      /
+      *------------
+       RUPL-5000-CLOSE.
+      *------------
+
+           MOVE ZERO                   TO WRUPL-SEQ-IO-STATUS.
+
+           CLOSE RUPL-DATA-FILE.
+
+           IF  WRUPL-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  RUPL-9000-HANDLE-ERROR
+                   THRU RUPL-9000-HANDLE-ERROR-X
+           END-IF.
+
+       RUPL-5000-CLOSE-X.
+           EXIT.
+      /
+      *------------------
+       RUPL-6000-OPEN-EXTEND.
+      *------------------
+
+           MOVE ZERO                   TO WRUPL-SEQ-IO-STATUS.
+
+           OPEN EXTEND RUPL-DATA-FILE.
+
+           IF  WRUPL-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  RUPL-9000-HANDLE-ERROR
+                   THRU RUPL-9000-HANDLE-ERROR-X
+           END-IF.
+
+       RUPL-6000-OPEN-EXTEND-X.
+           EXIT.
+      /
+      *-------------------
+       RUPL-9000-HANDLE-ERROR.
+      *-------------------
+
+           MOVE WRUPL-SEQ-FILE-NAME    TO WGLOB-TABLE-NAME.
+           MOVE WRUPL-SEQ-FILE-STATUS  TO WGLOB-SEQ-FILE-STATUS.
+           MOVE WRUPL-SEQ-IO-COMMAND   TO WGLOB-IO-COMMAND.
+
+           PERFORM  0030-3000-QSAM-ERROR
+               THRU 0030-3000-QSAM-ERROR-X.
+
+       RUPL-9000-HANDLE-ERROR-X.
+           EXIT.
+
+      *****************************************************************
+      **  END OF COPYBOOK ACPIRUPL                                   **
+      *****************************************************************
