@@ -0,0 +1,68 @@
+      *****************************************************************
+      **  MEMBER :  ACPNRUAE                                         **
+      **  REMARKS: BATCH I/O ROUTINE USED TO BROWSE THE               **
+      **           INCOMPLETENESS INFORMATION UPLOAD TABLE (UAPE)    **
+      **           IN INCMPLT-ID ORDER FOR THE AGING REPORT          **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+260121**  09AUG26  DEV    CREATED FOR INCOMPLETENESS AGING REPORT     **
+      *****************************************************************
+
+      *-----------------------
+       RUAE-1000-BROWSE.
+      *-----------------------
+
+           SET  WUAPE-RQST-BROWSE-INDEX     TO TRUE.
+           PERFORM  RUAE-9000-LINK
+               THRU RUAE-9000-LINK-X.
+
+       RUAE-1000-BROWSE-X.
+           EXIT.
+
+      *-----------------------
+       RUAE-2000-FETCH-NEXT.
+      *-----------------------
+
+           SET  WUAPE-RQST-FETCH-NEXT-INDEX TO TRUE.
+           PERFORM  RUAE-9000-LINK
+               THRU RUAE-9000-LINK-X.
+
+       RUAE-2000-FETCH-NEXT-X.
+           EXIT.
+
+      *-----------------------
+       RUAE-3000-CLOSE-BROWSE.
+      *-----------------------
+
+           SET  WUAPE-RQST-CLOSE-BROWSE-INDEX  TO TRUE.
+           PERFORM  RUAE-9000-LINK
+               THRU RUAE-9000-LINK-X.
+
+       RUAE-3000-CLOSE-BROWSE-X.
+           EXIT.
+
+      *----------------
+       RUAE-9000-LINK.
+      *----------------
+
+           MOVE WGLOB-PREV-PGM-ID       TO WPGWS-PREV-PGM-ID.
+           MOVE WPGWS-CRNT-PGM-ID       TO WGLOB-PREV-PGM-ID.
+
+           MOVE 'ASRQRUAE'              TO WPGWS-CALL-PGM-ID.
+           MOVE WPGWS-CALL-PGM-ID       TO WGLOB-CRNT-PGM-ID.
+
+           CALL WPGWS-CALL-PGM-ID USING WGLOB-GLOBAL-AREA
+                                        WUAPE-IO-WORK-AREA
+                                        RUAPE-REC-INFO.
+
+           MOVE WPGWS-CRNT-PGM-ID       TO WGLOB-CRNT-PGM-ID.
+           MOVE WPGWS-PREV-PGM-ID       TO WGLOB-PREV-PGM-ID.
+
+       RUAE-9000-LINK-X.
+           EXIT.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACPNRUAE                    **
+      *****************************************************************
