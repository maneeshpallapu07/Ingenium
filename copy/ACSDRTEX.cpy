@@ -0,0 +1,21 @@
+      *****************************************************************
+      **  MEMBER :  ACSDRTEX                                         **
+      **  REMARKS:  FD FOR THE TRANSLATION TABLE LOAD/EXPORT         **
+      **            EXCHANGE SEQUENTIAL FILE                         **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+979281**  09AUG26  DEV    CREATED FOR TRANSLATION TABLE LOAD/EXPORT  **
+979281**                  UTILITY                                    **
+      *****************************************************************
+
+       FD  RTEX-DATA-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS RRTEX-SEQ-REC-INFO.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACSDRTEX                    **
+      *****************************************************************
