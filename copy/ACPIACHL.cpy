@@ -0,0 +1,133 @@
+      *****************************************************************
+      **  MEMBER :  ACPIACHL                                         **
+      **  REMARKS:  BATCH I/O ROUTINE USED TO READ/WRITE THE         **
+      **            CSACHL FILE WHICH HOLDS APPLICATIONS FLAGGED     **
+      **            FOR COMPLIANCE SCREENING UNTIL UNDERWRITING      **
+      **            CLEARS THEM                                      **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+MM3919**  09AUG26  DEV    CREATED FOR 'ACHL' HOLD FILE PROCESSING    **
+      *****************************************************************
+
+      *---------------
+       ACHL-1000-READ.
+      *---------------
+
+           MOVE ZERO                 TO WACHL-SEQ-IO-STATUS.
+
+           READ ACHL-DATA-FILE
+                AT END
+                MOVE 8               TO WACHL-SEQ-IO-STATUS
+                GO TO ACHL-1000-READ-X.
+
+           IF  RACHL-SEQ-REC-INFO EQUAL HIGH-VALUES
+               MOVE 8                TO WACHL-SEQ-IO-STATUS
+           END-IF.
+
+           IF  WACHL-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  ACHL-9000-HANDLE-ERROR
+                   THRU ACHL-9000-HANDLE-ERROR-X
+           END-IF.
+
+       ACHL-1000-READ-X.
+           EXIT.
+      /
+      *----------------
+       ACHL-2000-WRITE.
+      *----------------
+
+           MOVE ZERO                 TO WACHL-SEQ-IO-STATUS.
+
+           WRITE RACHL-SEQ-REC-INFO.
+
+           IF  WACHL-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  ACHL-9000-HANDLE-ERROR
+                   THRU ACHL-9000-HANDLE-ERROR-X
+           END-IF.
+
+       ACHL-2000-WRITE-X.
+           EXIT.
+      /
+      *---------------------
+       ACHL-3000-OPEN-INPUT.
+      *---------------------
+
+           MOVE ZERO                   TO WACHL-SEQ-IO-STATUS.
+
+           OPEN INPUT ACHL-DATA-FILE.
+
+           IF  WACHL-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  ACHL-9000-HANDLE-ERROR
+                   THRU ACHL-9000-HANDLE-ERROR-X
+           END-IF.
+
+       ACHL-3000-OPEN-INPUT-X.
+           EXIT.
+      /
+      *----------------------
+       ACHL-4000-OPEN-OUTPUT.
+      *----------------------
+
+           MOVE ZERO                   TO WACHL-SEQ-IO-STATUS.
+
+           OPEN OUTPUT ACHL-DATA-FILE.
+
+           IF  WACHL-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  ACHL-9000-HANDLE-ERROR
+                   THRU ACHL-9000-HANDLE-ERROR-X
+           END-IF.
+
+       ACHL-4000-OPEN-OUTPUT-X.
+           EXIT.
+      /
+      *----------------
+       ACHL-5000-CLOSE.
+      *----------------
+
+           MOVE ZERO                   TO WACHL-SEQ-IO-STATUS.
+
+           CLOSE ACHL-DATA-FILE.
+
+           IF  WACHL-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  ACHL-9000-HANDLE-ERROR
+                   THRU ACHL-9000-HANDLE-ERROR-X
+           END-IF.
+
+       ACHL-5000-CLOSE-X.
+           EXIT.
+      /
+      *----------------------
+       ACHL-6000-OPEN-EXTEND.
+      *----------------------
+
+           MOVE ZERO                   TO WACHL-SEQ-IO-STATUS.
+
+           OPEN EXTEND ACHL-DATA-FILE.
+
+           IF  WACHL-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  ACHL-9000-HANDLE-ERROR
+                   THRU ACHL-9000-HANDLE-ERROR-X
+           END-IF.
+
+       ACHL-6000-OPEN-EXTEND-X.
+           EXIT.
+      /
+      *-----------------------
+       ACHL-9000-HANDLE-ERROR.
+      *-----------------------
+
+           MOVE WACHL-SEQ-FILE-NAME    TO WGLOB-TABLE-NAME.
+           MOVE WACHL-SEQ-FILE-STATUS  TO WGLOB-SEQ-FILE-STATUS.
+           MOVE WACHL-SEQ-IO-COMMAND   TO WGLOB-IO-COMMAND.
+
+           PERFORM  0030-3000-QSAM-ERROR
+               THRU 0030-3000-QSAM-ERROR-X.
+
+       ACHL-9000-HANDLE-ERROR-X.
+           EXIT.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACPIACHL                    **
+      *****************************************************************
