@@ -0,0 +1,35 @@
+      *****************************************************************
+      **  MEMBER :  ACPLUCLI                                         **
+      **  REMARKS:  CALL TO PROGRAM ASRQUCLI                         **
+      **            BATCH I/O PROGRAM FOR PROCESSING THE RUCLI       **
+      **            APPLICATION UPLOAD CLIENT EXTRACT FILE           **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+774993**  09AUG26  DEV    CREATED FOR NEW BUSINESS PIPELINE EXTRACT  **
+      *****************************************************************
+
+      *---------------
+       UCLI-1000-LINK.
+      *---------------
+
+           MOVE WGLOB-PREV-PGM-ID       TO WPGWS-PREV-PGM-ID.
+           MOVE WPGWS-CRNT-PGM-ID       TO WGLOB-PREV-PGM-ID.
+
+           MOVE 'ASRQUCLI'              TO WPGWS-CALL-PGM-ID.
+           MOVE WPGWS-CALL-PGM-ID       TO WGLOB-CRNT-PGM-ID.
+
+           CALL WPGWS-CALL-PGM-ID USING WGLOB-GLOBAL-AREA
+                                        WUCLI-SEQ-IO-WORK-AREA
+                                        RUCLI-REC-INFO.
+
+           MOVE WPGWS-CRNT-PGM-ID       TO WGLOB-CRNT-PGM-ID.
+           MOVE WPGWS-PREV-PGM-ID       TO WGLOB-PREV-PGM-ID.
+
+       UCLI-1000-LINK-X.
+           EXIT.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACPLUCLI                    **
+      *****************************************************************
