@@ -0,0 +1,22 @@
+      *****************************************************************
+      **  MEMBER :  ACSWWCNF                                         **
+      **  REMARKS:  I/O WORK AREA FOR THE INCOMING WIRE TRANSFER     **
+      **            CONFIRMATION EXTRACT FILE (INPUT TO THE WIRE/    **
+      **            APPLICATION RECONCILIATION REPORT)               **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+86074G**  09AUG26  DEV    CREATED FOR WIRE-TRANSFER RECONCILIATION   **
+      *****************************************************************
+
+       01  WWCNF-SEQ-IO-WORK-AREA.
+           05  WWCNF-SEQ-IO-COMMAND      PIC X(02).
+           05  WWCNF-SEQ-IO-STATUS       PIC X(02).
+               88  WWCNF-SEQ-IO-EOF             VALUE 'EF'.
+           05  WWCNF-SEQ-FILE-STATUS     PIC X(02).
+           05  WWCNF-SEQ-FILE-NAME       PIC X(08)  VALUE 'WCNF'.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACSWWCNF                    **
+      *****************************************************************
