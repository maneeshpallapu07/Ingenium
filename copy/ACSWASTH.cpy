@@ -0,0 +1,20 @@
+      *****************************************************************
+      **  MEMBER :  ACSWASTH                                         **
+      **  REMARKS:  I/O WORK AREA FOR THE APPLICATION SUITABILITY    **
+      **            TEST HOLD (QUARANTINE) EXTRACT FILE               **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+740031**  09AUG26  DEV    CREATED FOR 'ASTH' HOLD FILE PROCESSING    **
+      *****************************************************************
+
+       01  WASTH-SEQ-IO-WORK-AREA.
+           05  WASTH-SEQ-IO-COMMAND      PIC X(02).
+           05  WASTH-SEQ-IO-STATUS       PIC X(02).
+           05  WASTH-SEQ-FILE-STATUS     PIC X(02).
+           05  WASTH-SEQ-FILE-NAME       PIC X(08)  VALUE 'ASTH'.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACSWASTH                    **
+      *****************************************************************
