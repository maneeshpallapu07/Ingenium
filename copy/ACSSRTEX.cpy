@@ -0,0 +1,20 @@
+      *****************************************************************
+      **  MEMBER :  ACSSRTEX                                         **
+      **  REMARKS:  SELECT/ASSIGN CLAUSE FOR THE TRANSLATION TABLE   **
+      **            LOAD/EXPORT EXCHANGE SEQUENTIAL FILE             **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+979281**  09AUG26  DEV    CREATED FOR TRANSLATION TABLE LOAD/EXPORT  **
+979281**                  UTILITY                                    **
+      *****************************************************************
+
+           SELECT  RTEX-DATA-FILE  ASSIGN       TO ACSRTEX
+                                   ORGANIZATION IS SEQUENTIAL
+                                   FILE STATUS  IS
+                                       WRTEX-SEQ-FILE-STATUS.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACSSRTEX                    **
+      *****************************************************************
