@@ -0,0 +1,25 @@
+      *****************************************************************
+      **  MEMBER :  ACPNNBPL                                         **
+      **  REMARKS:  BATCH I/O ROUTINE USED TO OPEN THE FLATTENED     **
+      **            NEW BUSINESS PIPELINE EXTRACT FOR OUTPUT         **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+774993**  09AUG26  DEV    CREATED FOR NEW BUSINESS PIPELINE EXTRACT  **
+      *****************************************************************
+
+      *-------------------------
+       NBPL-3000-OPEN-OUTPUT.
+      *-------------------------
+
+           MOVE TFCMD-OPEN-O-FILE  TO WNBPL-SEQ-IO-COMMAND.
+           PERFORM  NBPL-1000-LINK
+               THRU NBPL-1000-LINK-X.
+
+       NBPL-3000-OPEN-OUTPUT-X.
+           EXIT.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACPNNBPL                    **
+      *****************************************************************
