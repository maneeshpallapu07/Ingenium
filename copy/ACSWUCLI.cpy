@@ -0,0 +1,22 @@
+      *****************************************************************
+      **  MEMBER :  ACSWUCLI                                         **
+      **  REMARKS:  I/O WORK AREA FOR THE RUCLI APPLICATION UPLOAD   **
+      **            CLIENT EXTRACT FILE (INPUT TO THE NEW BUSINESS   **
+      **            PIPELINE EXTRACT)                                **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+774993**  09AUG26  DEV    CREATED FOR NEW BUSINESS PIPELINE EXTRACT  **
+      *****************************************************************
+
+       01  WUCLI-SEQ-IO-WORK-AREA.
+           05  WUCLI-SEQ-IO-COMMAND      PIC X(02).
+           05  WUCLI-SEQ-IO-STATUS       PIC X(02).
+               88  WUCLI-SEQ-IO-EOF             VALUE 'EF'.
+           05  WUCLI-SEQ-FILE-STATUS     PIC X(02).
+           05  WUCLI-SEQ-FILE-NAME       PIC X(08)  VALUE 'RUCLI'.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACSWUCLI                    **
+      *****************************************************************
