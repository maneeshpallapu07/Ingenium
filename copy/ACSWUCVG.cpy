@@ -0,0 +1,22 @@
+      *****************************************************************
+      **  MEMBER :  ACSWUCVG                                         **
+      **  REMARKS:  I/O WORK AREA FOR THE RUCVG APPLICATION UPLOAD   **
+      **            COVERAGE EXTRACT FILE (INPUT TO THE NEW          **
+      **            BUSINESS PIPELINE EXTRACT)                       **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+774993**  09AUG26  DEV    CREATED FOR NEW BUSINESS PIPELINE EXTRACT  **
+      *****************************************************************
+
+       01  WUCVG-SEQ-IO-WORK-AREA.
+           05  WUCVG-SEQ-IO-COMMAND      PIC X(02).
+           05  WUCVG-SEQ-IO-STATUS       PIC X(02).
+               88  WUCVG-SEQ-IO-EOF             VALUE 'EF'.
+           05  WUCVG-SEQ-FILE-STATUS     PIC X(02).
+           05  WUCVG-SEQ-FILE-NAME       PIC X(08)  VALUE 'RUCVG'.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACSWUCVG                    **
+      *****************************************************************
