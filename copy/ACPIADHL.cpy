@@ -0,0 +1,132 @@
+      *****************************************************************
+      **  MEMBER :  ACPIADHL                                         **
+      **  REMARKS:  BATCH I/O ROUTINE USED TO READ/WRITE THE         **
+      **            CSADHL FILE WHICH HOLDS DUPLICATE APPLICATION    **
+      **            ID'S UNTIL UNDERWRITING CLEARS THEM              **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+215519**  09AUG26  DEV    CREATED FOR 'ADHL' HOLD FILE PROCESSING    **
+      *****************************************************************
+
+      *---------------
+       ADHL-1000-READ.
+      *---------------
+
+           MOVE ZERO                 TO WADHL-SEQ-IO-STATUS.
+
+           READ ADHL-DATA-FILE
+                AT END
+                MOVE 8               TO WADHL-SEQ-IO-STATUS
+                GO TO ADHL-1000-READ-X.
+
+           IF  RADHL-SEQ-REC-INFO EQUAL HIGH-VALUES
+               MOVE 8                TO WADHL-SEQ-IO-STATUS
+           END-IF.
+
+           IF  WADHL-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  ADHL-9000-HANDLE-ERROR
+                   THRU ADHL-9000-HANDLE-ERROR-X
+           END-IF.
+
+       ADHL-1000-READ-X.
+           EXIT.
+      /
+      *----------------
+       ADHL-2000-WRITE.
+      *----------------
+
+           MOVE ZERO                 TO WADHL-SEQ-IO-STATUS.
+
+           WRITE RADHL-SEQ-REC-INFO.
+
+           IF  WADHL-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  ADHL-9000-HANDLE-ERROR
+                   THRU ADHL-9000-HANDLE-ERROR-X
+           END-IF.
+
+       ADHL-2000-WRITE-X.
+           EXIT.
+      /
+      *---------------------
+       ADHL-3000-OPEN-INPUT.
+      *---------------------
+
+           MOVE ZERO                   TO WADHL-SEQ-IO-STATUS.
+
+           OPEN INPUT ADHL-DATA-FILE.
+
+           IF  WADHL-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  ADHL-9000-HANDLE-ERROR
+                   THRU ADHL-9000-HANDLE-ERROR-X
+           END-IF.
+
+       ADHL-3000-OPEN-INPUT-X.
+           EXIT.
+      /
+      *----------------------
+       ADHL-4000-OPEN-OUTPUT.
+      *----------------------
+
+           MOVE ZERO                   TO WADHL-SEQ-IO-STATUS.
+
+           OPEN OUTPUT ADHL-DATA-FILE.
+
+           IF  WADHL-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  ADHL-9000-HANDLE-ERROR
+                   THRU ADHL-9000-HANDLE-ERROR-X
+           END-IF.
+
+       ADHL-4000-OPEN-OUTPUT-X.
+           EXIT.
+      /
+      *----------------
+       ADHL-5000-CLOSE.
+      *----------------
+
+           MOVE ZERO                   TO WADHL-SEQ-IO-STATUS.
+
+           CLOSE ADHL-DATA-FILE.
+
+           IF  WADHL-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  ADHL-9000-HANDLE-ERROR
+                   THRU ADHL-9000-HANDLE-ERROR-X
+           END-IF.
+
+       ADHL-5000-CLOSE-X.
+           EXIT.
+      /
+      *----------------------
+       ADHL-6000-OPEN-EXTEND.
+      *----------------------
+
+           MOVE ZERO                   TO WADHL-SEQ-IO-STATUS.
+
+           OPEN EXTEND ADHL-DATA-FILE.
+
+           IF  WADHL-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  ADHL-9000-HANDLE-ERROR
+                   THRU ADHL-9000-HANDLE-ERROR-X
+           END-IF.
+
+       ADHL-6000-OPEN-EXTEND-X.
+           EXIT.
+      /
+      *-----------------------
+       ADHL-9000-HANDLE-ERROR.
+      *-----------------------
+
+           MOVE WADHL-SEQ-FILE-NAME    TO WGLOB-TABLE-NAME.
+           MOVE WADHL-SEQ-FILE-STATUS  TO WGLOB-SEQ-FILE-STATUS.
+           MOVE WADHL-SEQ-IO-COMMAND   TO WGLOB-IO-COMMAND.
+
+           PERFORM  0030-3000-QSAM-ERROR
+               THRU 0030-3000-QSAM-ERROR-X.
+
+       ADHL-9000-HANDLE-ERROR-X.
+           EXIT.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACPIADHL                    **
+      *****************************************************************
