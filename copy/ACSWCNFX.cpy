@@ -0,0 +1,20 @@
+      *****************************************************************
+      **  MEMBER :  ACSWCNFX                                         **
+      **  REMARKS:  I/O WORK AREA FOR THE POST-ISSUE CONFIRMATION-   **
+      **            CALL FOLLOW-UP QUEUE EXTRACT FILE                 **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+758844**  09AUG26  DEV    NEW MEMBER FOR CONFIRMATION-CALL FOLLOW-UP  **
+      *****************************************************************
+
+       01  WCNFX-SEQ-IO-WORK-AREA.
+           05  WCNFX-SEQ-IO-COMMAND      PIC X(02).
+           05  WCNFX-SEQ-IO-STATUS       PIC X(02).
+           05  WCNFX-SEQ-FILE-STATUS     PIC X(02).
+           05  WCNFX-SEQ-FILE-NAME       PIC X(08)  VALUE 'CNFX'.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACSWCNFX                    **
+      *****************************************************************
