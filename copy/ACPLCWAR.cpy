@@ -0,0 +1,35 @@
+      *****************************************************************
+      **  MEMBER :  ACPLCWAR                                         **
+      **  REMARKS:  CALL TO PROGRAM ASRQCWAR                         **
+      **            BATCH I/O PROGRAM FOR PROCESSING THE RCWAE       **
+      **            CASH-WITH-APPLICATION RECEIPT EXTRACT FILE       **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+957010**  09AUG26  DEV    CREATED FOR CWA RECEIPT RECONCILIATION     **
+      *****************************************************************
+
+      *---------------
+       CWAR-1000-LINK.
+      *---------------
+
+           MOVE WGLOB-PREV-PGM-ID       TO WPGWS-PREV-PGM-ID.
+           MOVE WPGWS-CRNT-PGM-ID       TO WGLOB-PREV-PGM-ID.
+
+           MOVE 'ASRQCWAR'              TO WPGWS-CALL-PGM-ID.
+           MOVE WPGWS-CALL-PGM-ID       TO WGLOB-CRNT-PGM-ID.
+
+           CALL WPGWS-CALL-PGM-ID USING WGLOB-GLOBAL-AREA
+                                        WCWAR-SEQ-IO-WORK-AREA
+                                        RCWAE-REC-INFO.
+
+           MOVE WPGWS-CRNT-PGM-ID       TO WGLOB-CRNT-PGM-ID.
+           MOVE WPGWS-PREV-PGM-ID       TO WGLOB-PREV-PGM-ID.
+
+       CWAR-1000-LINK-X.
+           EXIT.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACPLCWAR                    **
+      *****************************************************************
