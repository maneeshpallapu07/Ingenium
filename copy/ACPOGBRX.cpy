@@ -0,0 +1,26 @@
+      *****************************************************************
+      **  MEMBER :  ACPOGBRX                                         **
+      **  REMARKS: BATCH I/O ROUTINE USED TO CLOSE THE GROUP/BULK    **
+      **           BILLING RECONCILIATION EXCEPTION (HOLD) EXTRACT   **
+      **           FILE                                              **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+636180**  09AUG26  DEV    CREATED FOR BULK BILLING RECONCILIATION    **
+      *****************************************************************
+
+      *----------------
+       GBRX-4000-CLOSE.
+      *----------------
+
+           MOVE TFCMD-CLOSE-FILE   TO WGBRX-SEQ-IO-COMMAND.
+           PERFORM  GBRX-1000-LINK
+               THRU GBRX-1000-LINK-X.
+
+       GBRX-4000-CLOSE-X.
+           EXIT.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACPOGBRX                    **
+      *****************************************************************
