@@ -0,0 +1,26 @@
+      *****************************************************************
+      **  MEMBER :  ACPNACHL                                         **
+      **  REMARKS: BATCH I/O ROUTINE USED TO OPEN THE APPLICATION    **
+      **           COMPLIANCE SCREENING HOLD (QUARANTINE) FILE FOR   **
+      **           OUTPUT                                            **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+MM3919**  09AUG26  DEV    CREATED FOR 'ACHL' HOLD FILE PROCESSING    **
+      *****************************************************************
+
+      *----------------------
+       ACHL-3000-OPEN-OUTPUT.
+      *----------------------
+
+           MOVE TFCMD-OPEN-O-FILE  TO WACHL-SEQ-IO-COMMAND.
+           PERFORM  ACHL-1000-LINK
+               THRU ACHL-1000-LINK-X.
+
+       ACHL-3000-OPEN-OUTPUT-X.
+           EXIT.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACPNACHL                    **
+      *****************************************************************
