@@ -0,0 +1,17 @@
+      *****************************************************************
+      **  MEMBER :  ACSRRUPL                                         **
+      **  REMARKS:  RECORD LAYOUT FOR THE                            **
+      **            UPLOAD POLICY EXTRACT FILE (DRIVER FOR THE NEW   **
+      **            BUSINESS PIPELINE EXTRACT)                       **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+16GZ0F**  09AUG26  DEV    CREATED FOR NEW BUSINESS PIPELINE EXTRACT  **
+      *****************************************************************
+
+       COPY ACFRUPOL.
+
+      *****************************************************************
+      **  END OF COPYBOOK ACSRRUPL                                   **
+      *****************************************************************
