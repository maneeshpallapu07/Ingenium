@@ -0,0 +1,27 @@
+      *****************************************************************
+      **  MEMBER :  ACPORUTB                                         **
+      **  REMARKS: BATCH I/O ROUTINE USED TO CLOSE THE RUTTB UPLOAD  **
+      **           TRANSLATION TABLE EXTRACT FOR THE TRANSLATION     **
+      **           TABLE EXPORT UTILITY                               **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+979281**  09AUG26  DEV    CREATED FOR TRANSLATION TABLE LOAD/EXPORT  **
+979281**                  UTILITY                                    **
+      *****************************************************************
+
+      *----------------
+       RUTB-4000-CLOSE.
+      *----------------
+
+           MOVE TFCMD-CLOSE-FILE   TO WRUTB-SEQ-IO-COMMAND.
+           PERFORM  RUTB-1000-LINK
+               THRU RUTB-1000-LINK-X.
+
+       RUTB-4000-CLOSE-X.
+           EXIT.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACPORUTB                    **
+      *****************************************************************
