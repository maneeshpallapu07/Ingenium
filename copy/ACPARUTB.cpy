@@ -0,0 +1,27 @@
+      *****************************************************************
+      **  MEMBER :  ACPARUTB                                         **
+      **  REMARKS: BATCH I/O ROUTINE USED TO READ THE NEXT RECORD    **
+      **           FROM THE RUTTB UPLOAD TRANSLATION TABLE FOR THE   **
+      **           TRANSLATION TABLE EXPORT UTILITY                  **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+979281**  09AUG26  DEV    CREATED FOR TRANSLATION TABLE LOAD/EXPORT  **
+979281**                  UTILITY                                    **
+      *****************************************************************
+
+      *---------------
+       RUTB-1000-READ.
+      *---------------
+
+           MOVE TFCMD-READ-NEXT   TO WRUTB-SEQ-IO-COMMAND.
+           PERFORM  RUTB-1000-LINK
+               THRU RUTB-1000-LINK-X.
+
+       RUTB-1000-READ-X.
+           EXIT.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACPARUTB                    **
+      *****************************************************************
