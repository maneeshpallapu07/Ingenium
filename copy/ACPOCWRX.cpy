@@ -0,0 +1,25 @@
+      *****************************************************************
+      **  MEMBER :  ACPOCWRX                                         **
+      **  REMARKS: BATCH I/O ROUTINE USED TO CLOSE THE CWA RECEIPT/  **
+      **           POLICY RECONCILIATION EXCEPTION (HOLD) FILE       **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+957010**  09AUG26  DEV    CREATED FOR CWA RECEIPT RECONCILIATION     **
+      *****************************************************************
+
+      *----------------
+       CWRX-4000-CLOSE.
+      *----------------
+
+           MOVE TFCMD-CLOSE-FILE   TO WCWRX-SEQ-IO-COMMAND.
+           PERFORM  CWRX-1000-LINK
+               THRU CWRX-1000-LINK-X.
+
+       CWRX-4000-CLOSE-X.
+           EXIT.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACPOCWRX                    **
+      *****************************************************************
