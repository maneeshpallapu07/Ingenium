@@ -0,0 +1,25 @@
+      *****************************************************************
+      **  MEMBER :  ACPOCWAR                                         **
+      **  REMARKS: BATCH I/O ROUTINE USED TO CLOSE THE RCWAE CASH-   **
+      **           WITH-APPLICATION RECEIPT EXTRACT FILE             **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+957010**  09AUG26  DEV    CREATED FOR CWA RECEIPT RECONCILIATION     **
+      *****************************************************************
+
+      *----------------
+       CWAR-4000-CLOSE.
+      *----------------
+
+           MOVE TFCMD-CLOSE-FILE   TO WCWAR-SEQ-IO-COMMAND.
+           PERFORM  CWAR-1000-LINK
+               THRU CWAR-1000-LINK-X.
+
+       CWAR-4000-CLOSE-X.
+           EXIT.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACPOCWAR                    **
+      *****************************************************************
