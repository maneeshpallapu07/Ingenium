@@ -0,0 +1,44 @@
+      *****************************************************************
+      **  MEMBER :  ACPARCVX                                         **
+      **  REMARKS:  CALL TO PROGRAM ASRQRCVX                         **
+      **            BATCH I/O ROUTINE USED TO WRITE THE POLICY       **
+      **            CONVERSION CROSS-REFERENCE REPORT EXTRACT        **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+XJ9026**  09AUG26  DEV    NEW MEMBER FOR POLICY CONVERSION           **
+      *****************************************************************
+
+      *----------------
+       RCVX-1000-WRITE.
+      *----------------
+
+           MOVE TFCMD-WRITE-RECORD TO WRCVX-SEQ-IO-COMMAND.
+           PERFORM  RCVX-1000-LINK
+               THRU RCVX-1000-LINK-X.
+
+       RCVX-1000-WRITE-X.
+           EXIT.
+
+       RCVX-1000-LINK.
+
+           MOVE WGLOB-PREV-PGM-ID       TO WPGWS-PREV-PGM-ID.
+           MOVE WPGWS-CRNT-PGM-ID       TO WGLOB-PREV-PGM-ID.
+
+           MOVE 'ASRQRCVX'              TO WPGWS-CALL-PGM-ID.
+           MOVE WPGWS-CALL-PGM-ID       TO WGLOB-CRNT-PGM-ID.
+
+           CALL WPGWS-CALL-PGM-ID USING WGLOB-GLOBAL-AREA
+                                        WRCVX-SEQ-IO-WORK-AREA
+                                        RRCVX-SEQ-REC-INFO.
+
+           MOVE WPGWS-CRNT-PGM-ID       TO WGLOB-CRNT-PGM-ID.
+           MOVE WPGWS-PREV-PGM-ID       TO WGLOB-PREV-PGM-ID.
+
+       RCVX-1000-LINK-X.
+           EXIT.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACPARCVX                    **
+      *****************************************************************
