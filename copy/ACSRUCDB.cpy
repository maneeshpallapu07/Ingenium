@@ -0,0 +1,27 @@
+      *****************************************************************
+      **  MEMBER :  ACSRUCDB                                         **
+      **  REMARKS:  RECORD LAYOUT FOR THE CROSS-CHANNEL UPLOAD       **
+      **            DASHBOARD EXTRACT - ONE ROW PER UPLOAD CHANNEL   **
+      **            (STANDARD/XML/CWA) COMPARING SUBMITTED VOLUME    **
+      **            AGAINST REJECT COUNT AND REJECT RATE             **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+EX0531**  09AUG26  DEV    CREATED FOR CROSS-CHANNEL UPLOAD DASHBOARD **
+      *****************************************************************
+
+       01  RUCDB-SEQ-REC-INFO.
+           05  RUCDB-EXTRACT-DT          PIC X(08).
+           05  RUCDB-CHNL-CD             PIC X(01).
+               88  RUCDB-CHNL-STANDARD       VALUE 'S'.
+               88  RUCDB-CHNL-XML             VALUE 'X'.
+               88  RUCDB-CHNL-CWA              VALUE 'C'.
+           05  RUCDB-SUBMIT-VOL          PIC S9(07)      COMP-3.
+           05  RUCDB-REJ-CNT             PIC S9(07)      COMP-3.
+           05  RUCDB-REJ-RATE-PCT        PIC S9(03)V9(02) COMP-3.
+           05  FILLER                    PIC X(20).
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACSRUCDB                    **
+      *****************************************************************
