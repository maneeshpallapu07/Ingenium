@@ -0,0 +1,17 @@
+      *****************************************************************
+      **  MEMBER :  ACSRRUBN                                         **
+      **  REMARKS:  RECORD LAYOUT FOR THE                            **
+      **            UPLOAD BENEFIT EXTRACT FILE (DRIVER FOR THE NEW  **
+      **            BUSINESS PIPELINE EXTRACT)                       **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+2CUE4C**  09AUG26  DEV    CREATED FOR NEW BUSINESS PIPELINE EXTRACT  **
+      *****************************************************************
+
+       COPY ACFRUBEN.
+
+      *****************************************************************
+      **  END OF COPYBOOK ACSRRUBN                                   **
+      *****************************************************************
