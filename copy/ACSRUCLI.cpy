@@ -0,0 +1,16 @@
+      *****************************************************************
+      **  MEMBER :  ACSRUCLI                                         **
+      **  REMARKS:  RECORD LAYOUT FOR THE                            **
+      **            UPLOAD CLIENT EXTRACT FILE                       **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+1ZR4OR**  09AUG26  DEV    CREATED FOR UPLOAD CLIENT EXTRACT PROCESSIN**
+      *****************************************************************
+
+       COPY ACFRUCLI.
+
+      *****************************************************************
+      **  END OF COPYBOOK ACSRUCLI                                   **
+      *****************************************************************
