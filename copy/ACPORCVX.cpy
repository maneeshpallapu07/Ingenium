@@ -0,0 +1,25 @@
+      *****************************************************************
+      **  MEMBER :  ACPORCVX                                         **
+      **  REMARKS: BATCH I/O ROUTINE USED TO CLOSE THE POLICY        **
+      **           CONVERSION CROSS-REFERENCE REPORT EXTRACT         **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+XJ9026**  09AUG26  DEV    NEW MEMBER FOR POLICY CONVERSION           **
+      *****************************************************************
+
+      *----------------
+       RCVX-4000-CLOSE.
+      *----------------
+
+           MOVE TFCMD-CLOSE-FILE   TO WRCVX-SEQ-IO-COMMAND.
+           PERFORM  RCVX-1000-LINK
+               THRU RCVX-1000-LINK-X.
+
+       RCVX-4000-CLOSE-X.
+           EXIT.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACPORCVX                    **
+      *****************************************************************
