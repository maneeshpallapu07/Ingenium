@@ -0,0 +1,132 @@
+      *****************************************************************
+      **  MEMBER :  ACPICWAR                                         **
+      **  REMARKS:  BATCH I/O ROUTINE USED TO READ/WRITE THE         **
+      **            CASH-WITH-APP RECEIPT EXTRACT FILE USED BY THE   **
+      **            RECEIPT/POLICY RECONCILIATION REPORT             **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+7SL8OF**  09AUG26  DEV    CREATED FOR CWA RECEIPT RECONCILIATION     **
+      *****************************************************************
+
+      *------------
+       CWAR-1000-READ.
+      *------------
+
+           MOVE ZERO                 TO WCWAR-SEQ-IO-STATUS.
+
+           READ CWAR-DATA-FILE
+                AT END
+                MOVE 8               TO WCWAR-SEQ-IO-STATUS
+                GO TO CWAR-1000-READ-X.
+
+           IF  RCWAE-REC-INFO EQUAL HIGH-VALUES
+               MOVE 8                TO WCWAR-SEQ-IO-STATUS
+           END-IF.
+
+           IF  WCWAR-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  CWAR-9000-HANDLE-ERROR
+                   THRU CWAR-9000-HANDLE-ERROR-X
+           END-IF.
+
+       CWAR-1000-READ-X.
+           EXIT.
+      /
+      *-------------
+       CWAR-2000-WRITE.
+      *-------------
+
+           MOVE ZERO                 TO WCWAR-SEQ-IO-STATUS.
+
+           WRITE RCWAE-REC-INFO.
+
+           IF  WCWAR-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  CWAR-9000-HANDLE-ERROR
+                   THRU CWAR-9000-HANDLE-ERROR-X
+           END-IF.
+
+       CWAR-2000-WRITE-X.
+           EXIT.
+      /
+      *-----------------
+       CWAR-3000-OPEN-INPUT.
+      *-----------------
+
+           MOVE ZERO                   TO WCWAR-SEQ-IO-STATUS.
+
+           OPEN INPUT CWAR-DATA-FILE.
+
+           IF  WCWAR-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  CWAR-9000-HANDLE-ERROR
+                   THRU CWAR-9000-HANDLE-ERROR-X
+           END-IF.
+
+       CWAR-3000-OPEN-INPUT-X.
+           EXIT.
+      /
+      *------------------
+       CWAR-4000-OPEN-OUTPUT.
+      *------------------
+
+           MOVE ZERO                   TO WCWAR-SEQ-IO-STATUS.
+
+           OPEN OUTPUT CWAR-DATA-FILE.
+
+           IF  WCWAR-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  CWAR-9000-HANDLE-ERROR
+                   THRU CWAR-9000-HANDLE-ERROR-X
+           END-IF.
+
+       CWAR-4000-OPEN-OUTPUT-X.
+           EXIT.
+      /
+      *------------
+       CWAR-5000-CLOSE.
+      *------------
+
+           MOVE ZERO                   TO WCWAR-SEQ-IO-STATUS.
+
+           CLOSE CWAR-DATA-FILE.
+
+           IF  WCWAR-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  CWAR-9000-HANDLE-ERROR
+                   THRU CWAR-9000-HANDLE-ERROR-X
+           END-IF.
+
+       CWAR-5000-CLOSE-X.
+           EXIT.
+      /
+      *------------------
+       CWAR-6000-OPEN-EXTEND.
+      *------------------
+
+           MOVE ZERO                   TO WCWAR-SEQ-IO-STATUS.
+
+           OPEN EXTEND CWAR-DATA-FILE.
+
+           IF  WCWAR-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  CWAR-9000-HANDLE-ERROR
+                   THRU CWAR-9000-HANDLE-ERROR-X
+           END-IF.
+
+       CWAR-6000-OPEN-EXTEND-X.
+           EXIT.
+      /
+      *-------------------
+       CWAR-9000-HANDLE-ERROR.
+      *-------------------
+
+           MOVE WCWAR-SEQ-FILE-NAME    TO WGLOB-TABLE-NAME.
+           MOVE WCWAR-SEQ-FILE-STATUS  TO WGLOB-SEQ-FILE-STATUS.
+           MOVE WCWAR-SEQ-IO-COMMAND   TO WGLOB-IO-COMMAND.
+
+           PERFORM  0030-3000-QSAM-ERROR
+               THRU 0030-3000-QSAM-ERROR-X.
+
+       CWAR-9000-HANDLE-ERROR-X.
+           EXIT.
+
+      *****************************************************************
+      **  END OF COPYBOOK ACPICWAR                                   **
+      *****************************************************************
