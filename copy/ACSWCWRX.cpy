@@ -0,0 +1,20 @@
+      *****************************************************************
+      **  MEMBER :  ACSWCWRX                                         **
+      **  REMARKS:  I/O WORK AREA FOR THE CWA RECEIPT/POLICY         **
+      **            RECONCILIATION EXCEPTION (HOLD) EXTRACT FILE     **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+957010**  09AUG26  DEV    CREATED FOR CWA RECEIPT RECONCILIATION     **
+      *****************************************************************
+
+       01  WCWRX-SEQ-IO-WORK-AREA.
+           05  WCWRX-SEQ-IO-COMMAND      PIC X(02).
+           05  WCWRX-SEQ-IO-STATUS       PIC X(02).
+           05  WCWRX-SEQ-FILE-STATUS     PIC X(02).
+           05  WCWRX-SEQ-FILE-NAME       PIC X(08)  VALUE 'CWRX'.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACSWCWRX                    **
+      *****************************************************************
