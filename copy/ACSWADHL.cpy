@@ -0,0 +1,20 @@
+      *****************************************************************
+      **  MEMBER :  ACSWADHL                                         **
+      **  REMARKS:  I/O WORK AREA FOR THE DUPLICATE APPLICATION ID   **
+      **            HOLD (QUARANTINE) EXTRACT FILE                  **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+215519**  09AUG26  DEV    CREATED FOR 'ADHL' HOLD FILE PROCESSING    **
+      *****************************************************************
+
+       01  WADHL-SEQ-IO-WORK-AREA.
+           05  WADHL-SEQ-IO-COMMAND      PIC X(02).
+           05  WADHL-SEQ-IO-STATUS       PIC X(02).
+           05  WADHL-SEQ-FILE-STATUS     PIC X(02).
+           05  WADHL-SEQ-FILE-NAME       PIC X(08)  VALUE 'ADHL'.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACSWADHL                    **
+      *****************************************************************
