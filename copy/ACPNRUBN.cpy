@@ -0,0 +1,25 @@
+      *****************************************************************
+      **  MEMBER :  ACPNRUBN                                         **
+      **  REMARKS: BATCH I/O ROUTINE USED TO OPEN THE RUBEN          **
+      **           BENEFICIARY EXTRACT FILE FOR INPUT                **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+34530P**  09AUG26  DEV    CREATED FOR RUBEN PERCENT VALIDATION       **
+      *****************************************************************
+
+      *---------------------
+       RUBN-3000-OPEN-INPUT.
+      *---------------------
+
+           MOVE TFCMD-OPEN-I-FILE  TO WRUBN-SEQ-IO-COMMAND.
+           PERFORM  RUBN-1000-LINK
+               THRU RUBN-1000-LINK-X.
+
+       RUBN-3000-OPEN-INPUT-X.
+           EXIT.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACPNRUBN                    **
+      *****************************************************************
