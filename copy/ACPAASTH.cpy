@@ -0,0 +1,26 @@
+      *****************************************************************
+      **  MEMBER :  ACPAASTH                                         **
+      **  REMARKS: BATCH I/O ROUTINE USED TO WRITE A RECORD TO THE   **
+      **           APPLICATION SUITABILITY TEST HOLD (QUARANTINE)    **
+      **           FILE                                              **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+740031**  09AUG26  DEV    CREATED FOR 'ASTH' HOLD FILE PROCESSING    **
+      *****************************************************************
+
+      *----------------
+       ASTH-1000-WRITE.
+      *----------------
+
+           MOVE TFCMD-WRITE-RECORD TO WASTH-SEQ-IO-COMMAND.
+           PERFORM  ASTH-1000-LINK
+               THRU ASTH-1000-LINK-X.
+
+       ASTH-1000-WRITE-X.
+           EXIT.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACPAASTH                    **
+      *****************************************************************
