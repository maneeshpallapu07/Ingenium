@@ -0,0 +1,25 @@
+      *****************************************************************
+      **  MEMBER :  ACPORUBN                                         **
+      **  REMARKS: BATCH I/O ROUTINE USED TO CLOSE THE RUBEN         **
+      **           BENEFICIARY EXTRACT FILE                          **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+34530P**  09AUG26  DEV    CREATED FOR RUBEN PERCENT VALIDATION       **
+      *****************************************************************
+
+      *----------------
+       RUBN-4000-CLOSE.
+      *----------------
+
+           MOVE TFCMD-CLOSE-FILE   TO WRUBN-SEQ-IO-COMMAND.
+           PERFORM  RUBN-1000-LINK
+               THRU RUBN-1000-LINK-X.
+
+       RUBN-4000-CLOSE-X.
+           EXIT.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACPORUBN                    **
+      *****************************************************************
