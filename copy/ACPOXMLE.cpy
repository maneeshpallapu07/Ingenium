@@ -0,0 +1,25 @@
+      *****************************************************************
+      **  MEMBER :  ACPOXMLE                                         **
+      **  REMARKS: BATCH I/O ROUTINE USED TO CLOSE THE RXMLE XML     **
+      **           MESSAGE EXTRACT FILE                               **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+EX0531**  09AUG26  DEV    CREATED FOR CROSS-CHANNEL UPLOAD DASHBOARD **
+      *****************************************************************
+
+      *----------------
+       XMLE-4000-CLOSE.
+      *----------------
+
+           MOVE TFCMD-CLOSE-FILE   TO WXMLE-SEQ-IO-COMMAND.
+           PERFORM  XMLE-1000-LINK
+               THRU XMLE-1000-LINK-X.
+
+       XMLE-4000-CLOSE-X.
+           EXIT.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACPOXMLE                    **
+      *****************************************************************
