@@ -0,0 +1,131 @@
+      *****************************************************************
+      **  MEMBER :  ACPIUCVG                                         **
+      **  REMARKS:  BATCH I/O ROUTINE USED TO READ/WRITE THE         **
+      **            UPLOAD COVERAGE EXTRACT FILE                     **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+9LL5ND**  09AUG26  DEV    CREATED FOR UPLOAD COVERAGE EXTRACT PROCESS**
+      *****************************************************************
+
+      *------------
+       UCVG-1000-READ.
+      *------------
+
+           MOVE ZERO                 TO WUCVG-SEQ-IO-STATUS.
+
+           READ UCVG-DATA-FILE
+                AT END
+                MOVE 8               TO WUCVG-SEQ-IO-STATUS
+                GO TO UCVG-1000-READ-X.
+
+           IF  RUCVG-REC-INFO EQUAL HIGH-VALUES
+               MOVE 8                TO WUCVG-SEQ-IO-STATUS
+           END-IF.
+
+           IF  WUCVG-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  UCVG-9000-HANDLE-ERROR
+                   THRU UCVG-9000-HANDLE-ERROR-X
+           END-IF.
+
+       UCVG-1000-READ-X.
+           EXIT.
+      /
+      *-------------
+       UCVG-2000-WRITE.
+      *-------------
+
+           MOVE ZERO                 TO WUCVG-SEQ-IO-STATUS.
+
+           WRITE RUCVG-REC-INFO.
+
+           IF  WUCVG-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  UCVG-9000-HANDLE-ERROR
+                   THRU UCVG-9000-HANDLE-ERROR-X
+           END-IF.
+
+       UCVG-2000-WRITE-X.
+           EXIT.
+      /
+      *-----------------
+       UCVG-3000-OPEN-INPUT.
+      *-----------------
+
+           MOVE ZERO                   TO WUCVG-SEQ-IO-STATUS.
+
+           OPEN INPUT UCVG-DATA-FILE.
+
+           IF  WUCVG-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  UCVG-9000-HANDLE-ERROR
+                   THRU UCVG-9000-HANDLE-ERROR-X
+           END-IF.
+
+       UCVG-3000-OPEN-INPUT-X.
+           EXIT.
+      /
+      *------------------
+       UCVG-4000-OPEN-OUTPUT.
+      *------------------
+
+           MOVE ZERO                   TO WUCVG-SEQ-IO-STATUS.
+
+           OPEN OUTPUT UCVG-DATA-FILE.
+
+           IF  WUCVG-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  UCVG-9000-HANDLE-ERROR
+                   THRU UCVG-9000-HANDLE-ERROR-X
+           END-IF.
+
+       UCVG-4000-OPEN-OUTPUT-X.
+           EXIT.
+      /
+      *------------
+       UCVG-5000-CLOSE.
+      *------------
+
+           MOVE ZERO                   TO WUCVG-SEQ-IO-STATUS.
+
+           CLOSE UCVG-DATA-FILE.
+
+           IF  WUCVG-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  UCVG-9000-HANDLE-ERROR
+                   THRU UCVG-9000-HANDLE-ERROR-X
+           END-IF.
+
+       UCVG-5000-CLOSE-X.
+           EXIT.
+      /
+      *------------------
+       UCVG-6000-OPEN-EXTEND.
+      *------------------
+
+           MOVE ZERO                   TO WUCVG-SEQ-IO-STATUS.
+
+           OPEN EXTEND UCVG-DATA-FILE.
+
+           IF  WUCVG-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  UCVG-9000-HANDLE-ERROR
+                   THRU UCVG-9000-HANDLE-ERROR-X
+           END-IF.
+
+       UCVG-6000-OPEN-EXTEND-X.
+           EXIT.
+      /
+      *-------------------
+       UCVG-9000-HANDLE-ERROR.
+      *-------------------
+
+           MOVE WUCVG-SEQ-FILE-NAME    TO WGLOB-TABLE-NAME.
+           MOVE WUCVG-SEQ-FILE-STATUS  TO WGLOB-SEQ-FILE-STATUS.
+           MOVE WUCVG-SEQ-IO-COMMAND   TO WGLOB-IO-COMMAND.
+
+           PERFORM  0030-3000-QSAM-ERROR
+               THRU 0030-3000-QSAM-ERROR-X.
+
+       UCVG-9000-HANDLE-ERROR-X.
+           EXIT.
+
+      *****************************************************************
+      **  END OF COPYBOOK ACPIUCVG                                   **
+      *****************************************************************
