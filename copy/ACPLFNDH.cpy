@@ -0,0 +1,35 @@
+      *****************************************************************
+      **  MEMBER :  ACPLFNDH                                         **
+      **  REMARKS:  CALL TO PROGRAM ASRQFNDH                         **
+      **            BATCH I/O PROGRAM FOR PROCESSING THE RUFND       **
+      **            FUND SPLIT EXCEPTION (HOLD) FILE                 **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+850426**  09AUG26  DEV    CREATED FOR RUFND SPLIT VALIDATION         **
+      *****************************************************************
+
+      *---------------
+       FNDH-1000-LINK.
+      *---------------
+
+           MOVE WGLOB-PREV-PGM-ID       TO WPGWS-PREV-PGM-ID.
+           MOVE WPGWS-CRNT-PGM-ID       TO WGLOB-PREV-PGM-ID.
+
+           MOVE 'ASRQFNDH'              TO WPGWS-CALL-PGM-ID.
+           MOVE WPGWS-CALL-PGM-ID       TO WGLOB-CRNT-PGM-ID.
+
+           CALL WPGWS-CALL-PGM-ID USING WGLOB-GLOBAL-AREA
+                                        WFNDH-SEQ-IO-WORK-AREA
+                                        RFNDH-SEQ-REC-INFO.
+
+           MOVE WPGWS-CRNT-PGM-ID       TO WGLOB-CRNT-PGM-ID.
+           MOVE WPGWS-PREV-PGM-ID       TO WGLOB-PREV-PGM-ID.
+
+       FNDH-1000-LINK-X.
+           EXIT.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACPLFNDH                    **
+      *****************************************************************
