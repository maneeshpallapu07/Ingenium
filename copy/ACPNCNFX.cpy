@@ -0,0 +1,25 @@
+      *****************************************************************
+      **  MEMBER :  ACPNCNFX                                         **
+      **  REMARKS: BATCH I/O ROUTINE USED TO OPEN THE CONFIRMATION-  **
+      **           CALL FOLLOW-UP QUEUE EXTRACT FOR OUTPUT            **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+758844**  09AUG26  DEV    NEW MEMBER FOR CONFIRMATION-CALL FOLLOW-UP  **
+      *****************************************************************
+
+      *-------------------------
+       CNFX-3000-OPEN-OUTPUT.
+      *-------------------------
+
+           MOVE TFCMD-OPEN-O-FILE  TO WCNFX-SEQ-IO-COMMAND.
+           PERFORM  CNFX-1000-LINK
+               THRU CNFX-1000-LINK-X.
+
+       CNFX-3000-OPEN-OUTPUT-X.
+           EXIT.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACPNCNFX                    **
+      *****************************************************************
