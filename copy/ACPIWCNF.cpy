@@ -0,0 +1,84 @@
+      *****************************************************************
+      **  MEMBER :  ACPIWCNF                                         **
+      **  REMARKS:  BATCH I/O ROUTINE USED TO READ THE WCNF FILE     **
+      **            WHICH HOLDS THE INCOMING WIRE TRANSFER           **
+      **            CONFIRMATION FEED                                **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+86074G**  09AUG26  DEV    CREATED FOR WIRE-TRANSFER RECONCILIATION   **
+      *****************************************************************
+
+      *---------------
+       WCNF-1000-READ.
+      *---------------
+
+           MOVE ZERO                 TO WWCNF-SEQ-IO-STATUS.
+
+           READ WCNF-DATA-FILE
+                AT END
+                MOVE 'EF'            TO WWCNF-SEQ-IO-STATUS
+                GO TO WCNF-1000-READ-X.
+
+           IF  RWCNF-REC-INFO EQUAL HIGH-VALUES
+               MOVE 'EF'             TO WWCNF-SEQ-IO-STATUS
+           END-IF.
+
+           IF  WWCNF-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  WCNF-9000-HANDLE-ERROR
+                   THRU WCNF-9000-HANDLE-ERROR-X
+           END-IF.
+
+       WCNF-1000-READ-X.
+           EXIT.
+      /
+      *---------------------
+       WCNF-3000-OPEN-INPUT.
+      *---------------------
+
+           MOVE ZERO                   TO WWCNF-SEQ-IO-STATUS.
+
+           OPEN INPUT WCNF-DATA-FILE.
+
+           IF  WWCNF-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  WCNF-9000-HANDLE-ERROR
+                   THRU WCNF-9000-HANDLE-ERROR-X
+           END-IF.
+
+       WCNF-3000-OPEN-INPUT-X.
+           EXIT.
+      /
+      *----------------
+       WCNF-4000-CLOSE.
+      *----------------
+
+           MOVE ZERO                   TO WWCNF-SEQ-IO-STATUS.
+
+           CLOSE WCNF-DATA-FILE.
+
+           IF  WWCNF-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  WCNF-9000-HANDLE-ERROR
+                   THRU WCNF-9000-HANDLE-ERROR-X
+           END-IF.
+
+       WCNF-4000-CLOSE-X.
+           EXIT.
+      /
+      *-----------------------
+       WCNF-9000-HANDLE-ERROR.
+      *-----------------------
+
+           MOVE WWCNF-SEQ-FILE-NAME    TO WGLOB-TABLE-NAME.
+           MOVE WWCNF-SEQ-FILE-STATUS  TO WGLOB-SEQ-FILE-STATUS.
+           MOVE WWCNF-SEQ-IO-COMMAND   TO WGLOB-IO-COMMAND.
+
+           PERFORM  0030-3000-QSAM-ERROR
+               THRU 0030-3000-QSAM-ERROR-X.
+
+       WCNF-9000-HANDLE-ERROR-X.
+           EXIT.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACPIWCNF                    **
+      *****************************************************************
