@@ -0,0 +1,131 @@
+      *****************************************************************
+      **  MEMBER :  ACPIUCDB                                         **
+      **  REMARKS:  BATCH I/O ROUTINE USED TO READ/WRITE THE         **
+      **            UPLOAD COVERAGE DB CROSS-REFERENCE EXTRACT FILE  **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+72REIJ**  09AUG26  DEV    CREATED FOR UPLOAD COVERAGE CROSS-REFERENCE**
+      *****************************************************************
+
+      *------------
+       UCDB-1000-READ.
+      *------------
+
+           MOVE ZERO                 TO WUCDB-SEQ-IO-STATUS.
+
+           READ UCDB-DATA-FILE
+                AT END
+                MOVE 8               TO WUCDB-SEQ-IO-STATUS
+                GO TO UCDB-1000-READ-X.
+
+           IF  RUCDB-SEQ-REC-INFO EQUAL HIGH-VALUES
+               MOVE 8                TO WUCDB-SEQ-IO-STATUS
+           END-IF.
+
+           IF  WUCDB-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  UCDB-9000-HANDLE-ERROR
+                   THRU UCDB-9000-HANDLE-ERROR-X
+           END-IF.
+
+       UCDB-1000-READ-X.
+           EXIT.
+      /
+      *-------------
+       UCDB-2000-WRITE.
+      *-------------
+
+           MOVE ZERO                 TO WUCDB-SEQ-IO-STATUS.
+
+           WRITE RUCDB-SEQ-REC-INFO.
+
+           IF  WUCDB-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  UCDB-9000-HANDLE-ERROR
+                   THRU UCDB-9000-HANDLE-ERROR-X
+           END-IF.
+
+       UCDB-2000-WRITE-X.
+           EXIT.
+      /
+      *-----------------
+       UCDB-3000-OPEN-INPUT.
+      *-----------------
+
+           MOVE ZERO                   TO WUCDB-SEQ-IO-STATUS.
+
+           OPEN INPUT UCDB-DATA-FILE.
+
+           IF  WUCDB-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  UCDB-9000-HANDLE-ERROR
+                   THRU UCDB-9000-HANDLE-ERROR-X
+           END-IF.
+
+       UCDB-3000-OPEN-INPUT-X.
+           EXIT.
+      /
+      *------------------
+       UCDB-4000-OPEN-OUTPUT.
+      *------------------
+
+           MOVE ZERO                   TO WUCDB-SEQ-IO-STATUS.
+
+           OPEN OUTPUT UCDB-DATA-FILE.
+
+           IF  WUCDB-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  UCDB-9000-HANDLE-ERROR
+                   THRU UCDB-9000-HANDLE-ERROR-X
+           END-IF.
+
+       UCDB-4000-OPEN-OUTPUT-X.
+           EXIT.
+      /
+      *------------
+       UCDB-5000-CLOSE.
+      *------------
+
+           MOVE ZERO                   TO WUCDB-SEQ-IO-STATUS.
+
+           CLOSE UCDB-DATA-FILE.
+
+           IF  WUCDB-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  UCDB-9000-HANDLE-ERROR
+                   THRU UCDB-9000-HANDLE-ERROR-X
+           END-IF.
+
+       UCDB-5000-CLOSE-X.
+           EXIT.
+      /
+      *------------------
+       UCDB-6000-OPEN-EXTEND.
+      *------------------
+
+           MOVE ZERO                   TO WUCDB-SEQ-IO-STATUS.
+
+           OPEN EXTEND UCDB-DATA-FILE.
+
+           IF  WUCDB-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  UCDB-9000-HANDLE-ERROR
+                   THRU UCDB-9000-HANDLE-ERROR-X
+           END-IF.
+
+       UCDB-6000-OPEN-EXTEND-X.
+           EXIT.
+      /
+      *-------------------
+       UCDB-9000-HANDLE-ERROR.
+      *-------------------
+
+           MOVE WUCDB-SEQ-FILE-NAME    TO WGLOB-TABLE-NAME.
+           MOVE WUCDB-SEQ-FILE-STATUS  TO WGLOB-SEQ-FILE-STATUS.
+           MOVE WUCDB-SEQ-IO-COMMAND   TO WGLOB-IO-COMMAND.
+
+           PERFORM  0030-3000-QSAM-ERROR
+               THRU 0030-3000-QSAM-ERROR-X.
+
+       UCDB-9000-HANDLE-ERROR-X.
+           EXIT.
+
+      *****************************************************************
+      **  END OF COPYBOOK ACPIUCDB                                   **
+      *****************************************************************
