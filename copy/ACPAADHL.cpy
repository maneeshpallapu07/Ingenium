@@ -0,0 +1,25 @@
+      *****************************************************************
+      **  MEMBER :  ACPAADHL                                         **
+      **  REMARKS: BATCH I/O ROUTINE USED TO WRITE A RECORD TO THE   **
+      **           DUPLICATE APPLICATION ID HOLD (QUARANTINE) FILE   **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+215519**  09AUG26  DEV    CREATED FOR 'ADHL' HOLD FILE PROCESSING    **
+      *****************************************************************
+
+      *----------------
+       ADHL-1000-WRITE.
+      *----------------
+
+           MOVE TFCMD-WRITE-RECORD TO WADHL-SEQ-IO-COMMAND.
+           PERFORM  ADHL-1000-LINK
+               THRU ADHL-1000-LINK-X.
+
+       ADHL-1000-WRITE-X.
+           EXIT.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACPAADHL                    **
+      *****************************************************************
