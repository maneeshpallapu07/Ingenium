@@ -0,0 +1,22 @@
+      *****************************************************************
+      **  MEMBER :  ACSWRUBN                                         **
+      **  REMARKS:  I/O WORK AREA FOR THE RUBEN BENEFICIARY          **
+      **            EXTRACT FILE (INPUT TO THE BENEFICIARY PERCENT   **
+      **            VALIDATION STEP)                                 **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+34530P**  09AUG26  DEV    CREATED FOR RUBEN PERCENT VALIDATION       **
+      *****************************************************************
+
+       01  WRUBN-SEQ-IO-WORK-AREA.
+           05  WRUBN-SEQ-IO-COMMAND      PIC X(02).
+           05  WRUBN-SEQ-IO-STATUS       PIC X(02).
+               88  WRUBN-SEQ-IO-EOF             VALUE 'EF'.
+           05  WRUBN-SEQ-FILE-STATUS     PIC X(02).
+           05  WRUBN-SEQ-FILE-NAME       PIC X(08)  VALUE 'RUBEN'.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACSWRUBN                    **
+      *****************************************************************
