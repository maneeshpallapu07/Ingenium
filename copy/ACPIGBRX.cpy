@@ -0,0 +1,133 @@
+      *****************************************************************
+      **  MEMBER :  ACPIGBRX                                         **
+      **  REMARKS:  BATCH I/O ROUTINE USED TO READ/WRITE THE         **
+      **            GBRX FILE WHICH HOLDS GROUP/BULK BILLING         **
+      **            RECONCILIATION EXCEPTIONS UNTIL THE GROUP        **
+      **            ADMINISTRATOR CLEARS THEM                        **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+636180**  09AUG26  DEV    CREATED FOR BULK BILLING RECONCILIATION    **
+      *****************************************************************
+
+      *---------------
+       GBRX-1000-READ.
+      *---------------
+
+           MOVE ZERO                 TO WGBRX-SEQ-IO-STATUS.
+
+           READ GBRX-DATA-FILE
+                AT END
+                MOVE 8               TO WGBRX-SEQ-IO-STATUS
+                GO TO GBRX-1000-READ-X.
+
+           IF  RGBRX-SEQ-REC-INFO EQUAL HIGH-VALUES
+               MOVE 8                TO WGBRX-SEQ-IO-STATUS
+           END-IF.
+
+           IF  WGBRX-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  GBRX-9000-HANDLE-ERROR
+                   THRU GBRX-9000-HANDLE-ERROR-X
+           END-IF.
+
+       GBRX-1000-READ-X.
+           EXIT.
+      /
+      *----------------
+       GBRX-2000-WRITE.
+      *----------------
+
+           MOVE ZERO                 TO WGBRX-SEQ-IO-STATUS.
+
+           WRITE RGBRX-SEQ-REC-INFO.
+
+           IF  WGBRX-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  GBRX-9000-HANDLE-ERROR
+                   THRU GBRX-9000-HANDLE-ERROR-X
+           END-IF.
+
+       GBRX-2000-WRITE-X.
+           EXIT.
+      /
+      *---------------------
+       GBRX-3000-OPEN-INPUT.
+      *---------------------
+
+           MOVE ZERO                   TO WGBRX-SEQ-IO-STATUS.
+
+           OPEN INPUT GBRX-DATA-FILE.
+
+           IF  WGBRX-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  GBRX-9000-HANDLE-ERROR
+                   THRU GBRX-9000-HANDLE-ERROR-X
+           END-IF.
+
+       GBRX-3000-OPEN-INPUT-X.
+           EXIT.
+      /
+      *----------------------
+       GBRX-4000-OPEN-OUTPUT.
+      *----------------------
+
+           MOVE ZERO                   TO WGBRX-SEQ-IO-STATUS.
+
+           OPEN OUTPUT GBRX-DATA-FILE.
+
+           IF  WGBRX-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  GBRX-9000-HANDLE-ERROR
+                   THRU GBRX-9000-HANDLE-ERROR-X
+           END-IF.
+
+       GBRX-4000-OPEN-OUTPUT-X.
+           EXIT.
+      /
+      *----------------
+       GBRX-5000-CLOSE.
+      *----------------
+
+           MOVE ZERO                   TO WGBRX-SEQ-IO-STATUS.
+
+           CLOSE GBRX-DATA-FILE.
+
+           IF  WGBRX-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  GBRX-9000-HANDLE-ERROR
+                   THRU GBRX-9000-HANDLE-ERROR-X
+           END-IF.
+
+       GBRX-5000-CLOSE-X.
+           EXIT.
+      /
+      *----------------------
+       GBRX-6000-OPEN-EXTEND.
+      *----------------------
+
+           MOVE ZERO                   TO WGBRX-SEQ-IO-STATUS.
+
+           OPEN EXTEND GBRX-DATA-FILE.
+
+           IF  WGBRX-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  GBRX-9000-HANDLE-ERROR
+                   THRU GBRX-9000-HANDLE-ERROR-X
+           END-IF.
+
+       GBRX-6000-OPEN-EXTEND-X.
+           EXIT.
+      /
+      *-----------------------
+       GBRX-9000-HANDLE-ERROR.
+      *-----------------------
+
+           MOVE WGBRX-SEQ-FILE-NAME    TO WGLOB-TABLE-NAME.
+           MOVE WGBRX-SEQ-FILE-STATUS  TO WGLOB-SEQ-FILE-STATUS.
+           MOVE WGBRX-SEQ-IO-COMMAND   TO WGLOB-IO-COMMAND.
+
+           PERFORM  0030-3000-QSAM-ERROR
+               THRU 0030-3000-QSAM-ERROR-X.
+
+       GBRX-9000-HANDLE-ERROR-X.
+           EXIT.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACPIGBRX                    **
+      *****************************************************************
