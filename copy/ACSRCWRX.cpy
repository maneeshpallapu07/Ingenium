@@ -0,0 +1,36 @@
+      *****************************************************************
+      **  MEMBER :  ACSRCWRX                                         **
+      **  REMARKS:  RECORD LAYOUT FOR THE CWA RECEIPT/POLICY         **
+      **            RECONCILIATION EXCEPTION (HOLD) EXTRACT FILE     **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+957010**  09AUG26  DEV    CREATED FOR CWA RECEIPT RECONCILIATION     **
+194393**  09AUG26  DEV    ADD RCWRX-CWA-CHNL-CD AND FAIL-TYP-CD '3'   **
+194393**            FOR CHANNEL-REJECTED RECEIPTS SO THE FOLLOW-UP    **
+194393**            EXTRACT CAN BE SUBTOTALED BY CHANNEL              **
+      *****************************************************************
+
+       01  RCWRX-SEQ-REC-INFO.
+           05  RCWRX-APP-ID              PIC X(15).
+           05  RCWRX-RECPT-NUM           PIC X(10).
+           05  RCWRX-RECPT-AMT           PIC S9(13)V9(02) COMP-3.
+           05  RCWRX-RECPT-DT            PIC X(10).
+           05  RCWRX-FAIL-TYP-CD         PIC X(01).
+               88  RCWRX-FAIL-NO-POL-ROW       VALUE '1'.
+               88  RCWRX-FAIL-NOT-CNVR         VALUE '2'.
+               88  RCWRX-FAIL-CHNL-REJECT      VALUE '3'.
+           05  RCWRX-DAYS-OUTSTANDING    PIC 9(05).
+           05  RCWRX-DETECT-DT           PIC X(08).
+           05  RCWRX-CLEARED-SW          PIC X(01).
+               88  RCWRX-CLEARED                VALUE 'Y'.
+               88  RCWRX-NOT-CLEARED            VALUE 'N'.
+           05  RCWRX-CLEARED-USER-ID     PIC X(08).
+           05  RCWRX-CLEARED-DT          PIC X(08).
+           05  RCWRX-CWA-CHNL-CD         PIC X(01).
+           05  FILLER                    PIC X(19).
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACSRCWRX                    **
+      *****************************************************************
