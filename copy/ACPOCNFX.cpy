@@ -0,0 +1,25 @@
+      *****************************************************************
+      **  MEMBER :  ACPOCNFX                                         **
+      **  REMARKS: BATCH I/O ROUTINE USED TO CLOSE THE CONFIRMATION- **
+      **           CALL FOLLOW-UP QUEUE EXTRACT                      **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+758844**  09AUG26  DEV    NEW MEMBER FOR CONFIRMATION-CALL FOLLOW-UP  **
+      *****************************************************************
+
+      *----------------
+       CNFX-4000-CLOSE.
+      *----------------
+
+           MOVE TFCMD-CLOSE-FILE   TO WCNFX-SEQ-IO-COMMAND.
+           PERFORM  CNFX-1000-LINK
+               THRU CNFX-1000-LINK-X.
+
+       CNFX-4000-CLOSE-X.
+           EXIT.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACPOCNFX                    **
+      *****************************************************************
