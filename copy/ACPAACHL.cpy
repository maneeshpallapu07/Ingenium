@@ -0,0 +1,26 @@
+      *****************************************************************
+      **  MEMBER :  ACPAACHL                                         **
+      **  REMARKS: BATCH I/O ROUTINE USED TO WRITE A RECORD TO THE   **
+      **           APPLICATION COMPLIANCE SCREENING HOLD             **
+      **           (QUARANTINE) FILE                                 **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+MM3919**  09AUG26  DEV    CREATED FOR 'ACHL' HOLD FILE PROCESSING    **
+      *****************************************************************
+
+      *----------------
+       ACHL-1000-WRITE.
+      *----------------
+
+           MOVE TFCMD-WRITE-RECORD TO WACHL-SEQ-IO-COMMAND.
+           PERFORM  ACHL-1000-LINK
+               THRU ACHL-1000-LINK-X.
+
+       ACHL-1000-WRITE-X.
+           EXIT.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACPAACHL                    **
+      *****************************************************************
