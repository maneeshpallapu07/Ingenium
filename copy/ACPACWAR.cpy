@@ -0,0 +1,26 @@
+      *****************************************************************
+      **  MEMBER :  ACPACWAR                                         **
+      **  REMARKS: BATCH I/O ROUTINE USED TO READ THE NEXT RECORD    **
+      **           FROM THE RCWAE CASH-WITH-APPLICATION RECEIPT      **
+      **           EXTRACT FILE                                      **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+957010**  09AUG26  DEV    CREATED FOR CWA RECEIPT RECONCILIATION     **
+      *****************************************************************
+
+      *---------------
+       CWAR-1000-READ.
+      *---------------
+
+           MOVE TFCMD-READ-NEXT   TO WCWAR-SEQ-IO-COMMAND.
+           PERFORM  CWAR-1000-LINK
+               THRU CWAR-1000-LINK-X.
+
+       CWAR-1000-READ-X.
+           EXIT.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACPACWAR                    **
+      *****************************************************************
