@@ -0,0 +1,25 @@
+      *****************************************************************
+      **  MEMBER :  ACPOADHL                                         **
+      **  REMARKS: BATCH I/O ROUTINE USED TO CLOSE THE DUPLICATE     **
+      **           APPLICATION ID HOLD (QUARANTINE) FILE             **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+215519**  09AUG26  DEV    CREATED FOR 'ADHL' HOLD FILE PROCESSING    **
+      *****************************************************************
+
+      *----------------
+       ADHL-4000-CLOSE.
+      *----------------
+
+           MOVE TFCMD-CLOSE-FILE   TO WADHL-SEQ-IO-COMMAND.
+           PERFORM  ADHL-1000-LINK
+               THRU ADHL-1000-LINK-X.
+
+       ADHL-4000-CLOSE-X.
+           EXIT.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACPOADHL                    **
+      *****************************************************************
