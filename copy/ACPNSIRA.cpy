@@ -0,0 +1,25 @@
+      *****************************************************************
+      **  MEMBER :  ACPNSIRA                                         **
+      **  REMARKS: BATCH I/O ROUTINE USED TO OPEN THE SIR DECISION   **
+      **           AUDIT LOG FILE FOR OUTPUT                         **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+31871R**  09AUG26  DEV    CREATED FOR SIR DECISION AUDIT LOGGING     **
+      *****************************************************************
+
+      *----------------------
+       SIRA-3000-OPEN-OUTPUT.
+      *----------------------
+
+           MOVE TFCMD-OPEN-O-FILE  TO WSIRA-SEQ-IO-COMMAND.
+           PERFORM  SIRA-1000-LINK
+               THRU SIRA-1000-LINK-X.
+
+       SIRA-3000-OPEN-OUTPUT-X.
+           EXIT.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACPNSIRA                    **
+      *****************************************************************
