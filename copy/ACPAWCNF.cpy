@@ -0,0 +1,26 @@
+      *****************************************************************
+      **  MEMBER :  ACPAWCNF                                         **
+      **  REMARKS: BATCH I/O ROUTINE USED TO READ THE NEXT RECORD    **
+      **           FROM THE INCOMING WIRE TRANSFER CONFIRMATION      **
+      **           EXTRACT FILE                                      **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+86074G**  09AUG26  DEV    CREATED FOR WIRE-TRANSFER RECONCILIATION   **
+      *****************************************************************
+
+      *---------------
+       WCNF-1000-READ.
+      *---------------
+
+           MOVE TFCMD-READ-NEXT   TO WWCNF-SEQ-IO-COMMAND.
+           PERFORM  WCNF-1000-LINK
+               THRU WCNF-1000-LINK-X.
+
+       WCNF-1000-READ-X.
+           EXIT.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACPAWCNF                    **
+      *****************************************************************
