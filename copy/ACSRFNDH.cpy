@@ -0,0 +1,31 @@
+      *****************************************************************
+      **  MEMBER :  ACSRFNDH                                         **
+      **  REMARKS:  RECORD LAYOUT FOR THE RUFND FUND SPLIT           **
+      **            EXCEPTION (HOLD) EXTRACT FILE                    **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+850426**  09AUG26  DEV    CREATED FOR RUFND SPLIT VALIDATION         **
+      *****************************************************************
+
+       01  RFNDH-SEQ-REC-INFO.
+           05  RFNDH-APP-ID              PIC X(15).
+           05  RFNDH-STCKR-ID            PIC X(11).
+           05  RFNDH-FAIL-TYP-CD         PIC X(01).
+               88  RFNDH-FAIL-INIT-PREM         VALUE '1'.
+               88  RFNDH-FAIL-SUBSEQ-PREM       VALUE '2'.
+               88  RFNDH-FAIL-INIT-LMPSM        VALUE '3'.
+               88  RFNDH-FAIL-CNVR-FND          VALUE '4'.
+           05  RFNDH-GROUP-TOTAL-PCT     PIC S9(05)V9(04) COMP-3.
+           05  RFNDH-DETECT-DT           PIC X(08).
+           05  RFNDH-CLEARED-SW          PIC X(01).
+               88  RFNDH-CLEARED                VALUE 'Y'.
+               88  RFNDH-NOT-CLEARED            VALUE 'N'.
+           05  RFNDH-CLEARED-USER-ID     PIC X(08).
+           05  RFNDH-CLEARED-DT         PIC X(08).
+           05  FILLER                    PIC X(20).
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACSRFNDH                    **
+      *****************************************************************
