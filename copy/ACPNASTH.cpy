@@ -0,0 +1,26 @@
+      *****************************************************************
+      **  MEMBER :  ACPNASTH                                         **
+      **  REMARKS: BATCH I/O ROUTINE USED TO OPEN THE APPLICATION    **
+      **           SUITABILITY TEST HOLD (QUARANTINE) FILE FOR       **
+      **           OUTPUT                                            **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+740031**  09AUG26  DEV    CREATED FOR 'ASTH' HOLD FILE PROCESSING    **
+      *****************************************************************
+
+      *----------------------
+       ASTH-3000-OPEN-OUTPUT.
+      *----------------------
+
+           MOVE TFCMD-OPEN-O-FILE  TO WASTH-SEQ-IO-COMMAND.
+           PERFORM  ASTH-1000-LINK
+               THRU ASTH-1000-LINK-X.
+
+       ASTH-3000-OPEN-OUTPUT-X.
+           EXIT.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACPNASTH                    **
+      *****************************************************************
