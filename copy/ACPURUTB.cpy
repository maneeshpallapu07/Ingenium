@@ -0,0 +1,27 @@
+      *****************************************************************
+      **  MEMBER :  ACPURUTB                                         **
+      **  REMARKS: BATCH I/O ROUTINE USED TO REWRITE AN EXISTING     **
+      **           RUTTB UPLOAD TRANSLATION TABLE ROW, FOR THE       **
+      **           TRANSLATION TABLE LOAD UTILITY                    **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+979281**  09AUG26  DEV    CREATED FOR TRANSLATION TABLE LOAD/EXPORT  **
+979281**                  UTILITY                                    **
+      *****************************************************************
+
+      *------------------
+       RUTB-2000-REWRITE.
+      *------------------
+
+           MOVE 'UP'               TO WRUTB-IO-COMMAND.
+           PERFORM  RUTB-2000-LINK
+               THRU RUTB-2000-LINK-X.
+
+       RUTB-2000-REWRITE-X.
+           EXIT.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACPURUTB                    **
+      *****************************************************************
