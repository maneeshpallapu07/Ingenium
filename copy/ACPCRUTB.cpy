@@ -0,0 +1,27 @@
+      *****************************************************************
+      **  MEMBER :  ACPCRUTB                                         **
+      **  REMARKS: BATCH I/O ROUTINE USED TO CREATE A NEW RUTTB      **
+      **           UPLOAD TRANSLATION TABLE ROW, FOR THE             **
+      **           TRANSLATION TABLE LOAD UTILITY                    **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+979281**  09AUG26  DEV    CREATED FOR TRANSLATION TABLE LOAD/EXPORT  **
+979281**                  UTILITY                                    **
+      *****************************************************************
+
+      *-----------------
+       RUTB-2000-CREATE.
+      *-----------------
+
+           MOVE 'CR'               TO WRUTB-IO-COMMAND.
+           PERFORM  RUTB-2000-LINK
+               THRU RUTB-2000-LINK-X.
+
+       RUTB-2000-CREATE-X.
+           EXIT.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACPCRUTB                    **
+      *****************************************************************
