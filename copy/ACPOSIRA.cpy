@@ -0,0 +1,25 @@
+      *****************************************************************
+      **  MEMBER :  ACPOSIRA                                         **
+      **  REMARKS: BATCH I/O ROUTINE USED TO CLOSE THE SIR DECISION  **
+      **           AUDIT LOG FILE                                    **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+31871R**  09AUG26  DEV    CREATED FOR SIR DECISION AUDIT LOGGING     **
+      *****************************************************************
+
+      *----------------
+       SIRA-4000-CLOSE.
+      *----------------
+
+           MOVE TFCMD-CLOSE-FILE   TO WSIRA-SEQ-IO-COMMAND.
+           PERFORM  SIRA-1000-LINK
+               THRU SIRA-1000-LINK-X.
+
+       SIRA-4000-CLOSE-X.
+           EXIT.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACPOSIRA                    **
+      *****************************************************************
