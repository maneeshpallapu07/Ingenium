@@ -0,0 +1,22 @@
+      *****************************************************************
+      **  MEMBER :  ACFWUPOL                                         **
+      **  REMARKS:  APPLICATION UPLOAD POLICY TABLE (UPOL) KEYED     **
+      **            READ WORK AREA                                   **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+957010**  09AUG26  DEV    CREATED FOR CWA RECEIPT RECONCILIATION     **
+      *****************************************************************
+
+       01  WUPOL-IO-WORK-AREA.
+           05  WUPOL-IO-COMMAND          PIC X(02).
+           05  WUPOL-IO-STATUS           PIC X(02).
+               88  WUPOL-IO-OK                  VALUE 'OK'.
+               88  WUPOL-IO-NOT-FOUND           VALUE 'NF'.
+               88  WUPOL-IO-ERROR                VALUE 'ER'.
+           05  WUPOL-APP-ID              PIC X(15).
+
+      *****************************************************************
+      **                  END OF COPYBOOK ACFWUPOL                   **
+      *****************************************************************
