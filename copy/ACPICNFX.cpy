@@ -0,0 +1,132 @@
+      *****************************************************************
+      **  MEMBER :  ACPICNFX                                         **
+      **  REMARKS:  BATCH I/O ROUTINE USED TO READ/WRITE THE         **
+      **            POST-ISSUE CONFIRMATION-CALL FOLLOW-UP QUEUE     **
+      **            EXTRACT FILE                                     **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+3WJKE8**  09AUG26  DEV    CREATED FOR CONFIRMATION-CALL FOLLOW-UP    **
+      *****************************************************************
+
+      *------------
+       CNFX-1000-READ.
+      *------------
+
+           MOVE ZERO                 TO WCNFX-SEQ-IO-STATUS.
+
+           READ CNFX-DATA-FILE
+                AT END
+                MOVE 8               TO WCNFX-SEQ-IO-STATUS
+                GO TO CNFX-1000-READ-X.
+
+           IF  RCNFX-SEQ-REC-INFO EQUAL HIGH-VALUES
+               MOVE 8                TO WCNFX-SEQ-IO-STATUS
+           END-IF.
+
+           IF  WCNFX-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  CNFX-9000-HANDLE-ERROR
+                   THRU CNFX-9000-HANDLE-ERROR-X
+           END-IF.
+
+       CNFX-1000-READ-X.
+           EXIT.
+      /
+      *-------------
+       CNFX-2000-WRITE.
+      *-------------
+
+           MOVE ZERO                 TO WCNFX-SEQ-IO-STATUS.
+
+           WRITE RCNFX-SEQ-REC-INFO.
+
+           IF  WCNFX-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  CNFX-9000-HANDLE-ERROR
+                   THRU CNFX-9000-HANDLE-ERROR-X
+           END-IF.
+
+       CNFX-2000-WRITE-X.
+           EXIT.
+      /
+      *-----------------
+       CNFX-3000-OPEN-INPUT.
+      *-----------------
+
+           MOVE ZERO                   TO WCNFX-SEQ-IO-STATUS.
+
+           OPEN INPUT CNFX-DATA-FILE.
+
+           IF  WCNFX-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  CNFX-9000-HANDLE-ERROR
+                   THRU CNFX-9000-HANDLE-ERROR-X
+           END-IF.
+
+       CNFX-3000-OPEN-INPUT-X.
+           EXIT.
+      /
+      *------------------
+       CNFX-4000-OPEN-OUTPUT.
+      *------------------
+
+           MOVE ZERO                   TO WCNFX-SEQ-IO-STATUS.
+
+           OPEN OUTPUT CNFX-DATA-FILE.
+
+           IF  WCNFX-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  CNFX-9000-HANDLE-ERROR
+                   THRU CNFX-9000-HANDLE-ERROR-X
+           END-IF.
+
+       CNFX-4000-OPEN-OUTPUT-X.
+           EXIT.
+      /
+      *------------
+       CNFX-5000-CLOSE.
+      *------------
+
+           MOVE ZERO                   TO WCNFX-SEQ-IO-STATUS.
+
+           CLOSE CNFX-DATA-FILE.
+
+           IF  WCNFX-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  CNFX-9000-HANDLE-ERROR
+                   THRU CNFX-9000-HANDLE-ERROR-X
+           END-IF.
+
+       CNFX-5000-CLOSE-X.
+           EXIT.
+      /
+      *------------------
+       CNFX-6000-OPEN-EXTEND.
+      *------------------
+
+           MOVE ZERO                   TO WCNFX-SEQ-IO-STATUS.
+
+           OPEN EXTEND CNFX-DATA-FILE.
+
+           IF  WCNFX-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  CNFX-9000-HANDLE-ERROR
+                   THRU CNFX-9000-HANDLE-ERROR-X
+           END-IF.
+
+       CNFX-6000-OPEN-EXTEND-X.
+           EXIT.
+      /
+      *-------------------
+       CNFX-9000-HANDLE-ERROR.
+      *-------------------
+
+           MOVE WCNFX-SEQ-FILE-NAME    TO WGLOB-TABLE-NAME.
+           MOVE WCNFX-SEQ-FILE-STATUS  TO WGLOB-SEQ-FILE-STATUS.
+           MOVE WCNFX-SEQ-IO-COMMAND   TO WGLOB-IO-COMMAND.
+
+           PERFORM  0030-3000-QSAM-ERROR
+               THRU 0030-3000-QSAM-ERROR-X.
+
+       CNFX-9000-HANDLE-ERROR-X.
+           EXIT.
+
+      *****************************************************************
+      **  END OF COPYBOOK ACPICNFX                                   **
+      *****************************************************************
