@@ -0,0 +1,25 @@
+      *****************************************************************
+      **  MEMBER :  ACSRASTH                                         **
+      **  REMARKS:  RECORD LAYOUT FOR THE APPLICATION SUITABILITY    **
+      **            TEST HOLD (QUARANTINE) EXTRACT FILE               **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+740031**  09AUG26  DEV    CREATED FOR 'ASTH' HOLD FILE PROCESSING    **
+      *****************************************************************
+
+       01  RASTH-SEQ-REC-INFO.
+           05  RASTH-APP-ID              PIC X(15).
+           05  RASTH-SAL-TST-RSLT-CD     PIC X(01).
+           05  RASTH-DETECT-DT           PIC X(08).
+           05  RASTH-CLEARED-SW          PIC X(01).
+               88  RASTH-CLEARED               VALUE 'Y'.
+               88  RASTH-NOT-CLEARED            VALUE 'N'.
+           05  RASTH-CLEARED-USER-ID     PIC X(08).
+           05  RASTH-CLEARED-DT          PIC X(08).
+           05  FILLER                    PIC X(39).
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACSRASTH                    **
+      *****************************************************************
