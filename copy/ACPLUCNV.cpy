@@ -0,0 +1,36 @@
+      *****************************************************************
+      **  MEMBER :  ACPLUCNV                                         **
+      **  REMARKS:  CALL TO PROGRAM ASRQUCNV                         **
+      **            BATCH I/O PROGRAM FOR PROCESSING THE RUCNV       **
+      **            APPLICATION UPLOAD POLICY CONVERSION EXTRACT     **
+      **            FILE                                             **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+XJ9026**  09AUG26  DEV    NEW MEMBER FOR POLICY CONVERSION           **
+      *****************************************************************
+
+      *---------------
+       UCNV-1000-LINK.
+      *---------------
+
+           MOVE WGLOB-PREV-PGM-ID       TO WPGWS-PREV-PGM-ID.
+           MOVE WPGWS-CRNT-PGM-ID       TO WGLOB-PREV-PGM-ID.
+
+           MOVE 'ASRQUCNV'              TO WPGWS-CALL-PGM-ID.
+           MOVE WPGWS-CALL-PGM-ID       TO WGLOB-CRNT-PGM-ID.
+
+           CALL WPGWS-CALL-PGM-ID USING WGLOB-GLOBAL-AREA
+                                        WUCNV-SEQ-IO-WORK-AREA
+                                        RUCNV-REC-INFO.
+
+           MOVE WPGWS-CRNT-PGM-ID       TO WGLOB-CRNT-PGM-ID.
+           MOVE WPGWS-PREV-PGM-ID       TO WGLOB-PREV-PGM-ID.
+
+       UCNV-1000-LINK-X.
+           EXIT.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACPLUCNV                    **
+      *****************************************************************
