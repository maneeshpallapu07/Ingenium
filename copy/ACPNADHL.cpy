@@ -0,0 +1,25 @@
+      *****************************************************************
+      **  MEMBER :  ACPNADHL                                         **
+      **  REMARKS: BATCH I/O ROUTINE USED TO OPEN THE DUPLICATE      **
+      **           APPLICATION ID HOLD (QUARANTINE) FILE FOR OUTPUT  **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+215519**  09AUG26  DEV    CREATED FOR 'ADHL' HOLD FILE PROCESSING    **
+      *****************************************************************
+
+      *----------------------
+       ADHL-3000-OPEN-OUTPUT.
+      *----------------------
+
+           MOVE TFCMD-OPEN-O-FILE  TO WADHL-SEQ-IO-COMMAND.
+           PERFORM  ADHL-1000-LINK
+               THRU ADHL-1000-LINK-X.
+
+       ADHL-3000-OPEN-OUTPUT-X.
+           EXIT.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACPNADHL                    **
+      *****************************************************************
