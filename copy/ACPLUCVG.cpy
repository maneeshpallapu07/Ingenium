@@ -0,0 +1,35 @@
+      *****************************************************************
+      **  MEMBER :  ACPLUCVG                                         **
+      **  REMARKS:  CALL TO PROGRAM ASRQUCVG                         **
+      **            BATCH I/O PROGRAM FOR PROCESSING THE RUCVG       **
+      **            APPLICATION UPLOAD COVERAGE EXTRACT FILE         **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+774993**  09AUG26  DEV    CREATED FOR NEW BUSINESS PIPELINE EXTRACT  **
+      *****************************************************************
+
+      *---------------
+       UCVG-1000-LINK.
+      *---------------
+
+           MOVE WGLOB-PREV-PGM-ID       TO WPGWS-PREV-PGM-ID.
+           MOVE WPGWS-CRNT-PGM-ID       TO WGLOB-PREV-PGM-ID.
+
+           MOVE 'ASRQUCVG'              TO WPGWS-CALL-PGM-ID.
+           MOVE WPGWS-CALL-PGM-ID       TO WGLOB-CRNT-PGM-ID.
+
+           CALL WPGWS-CALL-PGM-ID USING WGLOB-GLOBAL-AREA
+                                        WUCVG-SEQ-IO-WORK-AREA
+                                        RUCVG-REC-INFO.
+
+           MOVE WPGWS-CRNT-PGM-ID       TO WGLOB-CRNT-PGM-ID.
+           MOVE WPGWS-PREV-PGM-ID       TO WGLOB-PREV-PGM-ID.
+
+       UCVG-1000-LINK-X.
+           EXIT.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACPLUCVG                    **
+      *****************************************************************
