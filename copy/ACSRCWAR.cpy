@@ -0,0 +1,17 @@
+      *****************************************************************
+      **  MEMBER :  ACSRCWAR                                         **
+      **  REMARKS:  RECORD LAYOUT FOR THE                            **
+      **            CASH-WITH-APP RECEIPT EXTRACT FILE USED BY THE   **
+      **            RECEIPT/POLICY RECONCILIATION REPORT             **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+7SL8OF**  09AUG26  DEV    CREATED FOR CWA RECEIPT RECONCILIATION     **
+      *****************************************************************
+
+       COPY ACFRCWAE.
+
+      *****************************************************************
+      **  END OF COPYBOOK ACSRCWAR                                   **
+      *****************************************************************
