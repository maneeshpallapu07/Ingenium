@@ -0,0 +1,36 @@
+      *****************************************************************
+      **  MEMBER :  ACPLGBIL                                         **
+      **  REMARKS:  CALL TO PROGRAM ASRQGBIL                         **
+      **            BATCH I/O PROGRAM FOR PROCESSING THE INCOMING    **
+      **            GROUP/BULK BILLING REMITTANCE DETAIL EXTRACT     **
+      **            FILE                                              **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+636180**  09AUG26  DEV    CREATED FOR BULK BILLING RECONCILIATION    **
+      *****************************************************************
+
+      *---------------
+       GBIL-1000-LINK.
+      *---------------
+
+           MOVE WGLOB-PREV-PGM-ID       TO WPGWS-PREV-PGM-ID.
+           MOVE WPGWS-CRNT-PGM-ID       TO WGLOB-PREV-PGM-ID.
+
+           MOVE 'ASRQGBIL'              TO WPGWS-CALL-PGM-ID.
+           MOVE WPGWS-CALL-PGM-ID       TO WGLOB-CRNT-PGM-ID.
+
+           CALL WPGWS-CALL-PGM-ID USING WGLOB-GLOBAL-AREA
+                                        WGBIL-SEQ-IO-WORK-AREA
+                                        RGBIL-REC-INFO.
+
+           MOVE WPGWS-CRNT-PGM-ID       TO WGLOB-CRNT-PGM-ID.
+           MOVE WPGWS-PREV-PGM-ID       TO WGLOB-PREV-PGM-ID.
+
+       GBIL-1000-LINK-X.
+           EXIT.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACPLGBIL                    **
+      *****************************************************************
