@@ -0,0 +1,26 @@
+      *****************************************************************
+      **  MEMBER :  ACPNCWRX                                         **
+      **  REMARKS: BATCH I/O ROUTINE USED TO OPEN THE CWA RECEIPT/   **
+      **           POLICY RECONCILIATION EXCEPTION (HOLD) FILE FOR   **
+      **           OUTPUT                                            **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+957010**  09AUG26  DEV    CREATED FOR CWA RECEIPT RECONCILIATION     **
+      *****************************************************************
+
+      *----------------------
+       CWRX-3000-OPEN-OUTPUT.
+      *----------------------
+
+           MOVE TFCMD-OPEN-O-FILE  TO WCWRX-SEQ-IO-COMMAND.
+           PERFORM  CWRX-1000-LINK
+               THRU CWRX-1000-LINK-X.
+
+       CWRX-3000-OPEN-OUTPUT-X.
+           EXIT.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACPNCWRX                    **
+      *****************************************************************
