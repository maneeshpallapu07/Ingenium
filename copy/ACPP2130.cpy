@@ -0,0 +1,258 @@
+      *****************************************************************
+      **  MEMBER :  ACPP2130                                         **
+      **  REMARKS:  MATCHING LOGIC FOR ASRF2130.  BROWSES THE CLIENT **
+      **            NAME INDEX (CLNM) ON THE SOUNDEX OF THE GIVEN    **
+      **            NAME/SURNAME, LOOKING FIRST FOR AN EXACT MATCH.  **
+      **            WHEN NO EXACT MATCH IS FOUND AND THE CALLER HAS  **
+      **            SUPPLIED A NON-ZERO FUZZY THRESHOLD, THE SAME    **
+      **            SOUNDEX BUCKET IS RESCANNED FOR THE CLOSEST      **
+      **            NAME THAT MEETS THE THRESHOLD.                   **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+010375**  31MAR98  552    PERFORMANCE ENHANCEMENTS                    **
+010309**  30OCT98  56     IMPROVE PERFORMANCE OF CLIENT SEARCH        **
+P00213**  10DEC01  DPK    IMPROVED CLIENT SEARCH FOR KATAKANA         **
+PX0219**  09AUG26  DEV    ADD CONFIGURABLE FUZZY MATCH THRESHOLD     **
+      *****************************************************************
+
+      *----------------------
+       2130-0000-ALPHA-MATCH.
+      *----------------------
+
+           SET  L2130-NO-MATCH-FOUND        TO TRUE.
+           MOVE ZERO                        TO L2130-FUZZY-SCORE-PCT.
+
+           PERFORM  2130-1000-CALC-SOUNDEX
+              THRU  2130-1000-CALC-SOUNDEX-X.
+
+           MOVE WS-INPUT-GIV-SNDX           TO WCLNN-CLI-GIV-NM-SNDX.
+           MOVE WS-INPUT-SUR-SNDX           TO WCLNN-CLI-SURNAME-SNDX.
+
+           PERFORM  CLNN-1000-BROWSE
+              THRU  CLNN-1000-BROWSE-X.
+
+           IF  WCLNN-IO-OK
+               PERFORM  2130-2000-FIND-EXACT
+                  THRU  2130-2000-FIND-EXACT-X
+           END-IF.
+
+           IF  L2130-NO-MATCH-FOUND
+           AND L2130-FUZZY-THRESHOLD-PCT NOT = ZERO
+               PERFORM  2130-5000-FUZZY-MATCH
+                  THRU  2130-5000-FUZZY-MATCH-X
+           END-IF.
+
+       2130-0000-ALPHA-MATCH-X.
+           EXIT.
+
+      *---------------------
+       2130-2000-FIND-EXACT.
+      *---------------------
+
+           PERFORM  CLNN-2000-FETCH-NEXT
+              THRU  CLNN-2000-FETCH-NEXT-X.
+
+           PERFORM  2130-2100-FIND-EXACT-LOOP
+              THRU  2130-2100-FIND-EXACT-LOOP-X
+              UNTIL NOT WCLNN-IO-OK
+                 OR L2130-MATCH-FOUND.
+
+           PERFORM  CLNN-3000-CLOSE-BROWSE-CUR
+              THRU  CLNN-3000-CLOSE-BROWSE-CUR-X.
+
+       2130-2000-FIND-EXACT-X.
+           EXIT.
+
+      *--------------------------
+       2130-2100-FIND-EXACT-LOOP.
+      *--------------------------
+
+           IF  RCLNM-CLI-GIV-NM  = L2130-CLI-GIV-NM
+           AND RCLNM-CLI-SURNAME = L2130-CLI-SURNAME
+               MOVE RCLNM-CLI-ID             TO L2130-MATCHED-CLI-ID
+               SET  L2130-MATCH-FOUND        TO TRUE
+               SET  L2130-MATCH-EXACT        TO TRUE
+               MOVE 100                      TO L2130-FUZZY-SCORE-PCT
+           ELSE
+               PERFORM  CLNN-2000-FETCH-NEXT
+                  THRU  CLNN-2000-FETCH-NEXT-X
+           END-IF.
+
+       2130-2100-FIND-EXACT-LOOP-X.
+           EXIT.
+
+      *****************************************************************
+      *  FUZZY (CONFIGURABLE THRESHOLD) NAME MATCH                     *
+      *****************************************************************
+
+      *---------------------
+       2130-5000-FUZZY-MATCH.
+      *---------------------
+
+           MOVE ZERO                        TO WS-FUZZY-BEST-SCORE.
+           MOVE SPACES                      TO WS-FUZZY-BEST-CLI-ID.
+
+           PERFORM  CLNN-1000-BROWSE
+              THRU  CLNN-1000-BROWSE-X.
+
+           IF  WCLNN-IO-OK
+               PERFORM  CLNN-2000-FETCH-NEXT
+                  THRU  CLNN-2000-FETCH-NEXT-X
+               PERFORM  2130-5100-FUZZY-SCAN-LOOP
+                  THRU  2130-5100-FUZZY-SCAN-LOOP-X
+                  UNTIL NOT WCLNN-IO-OK
+               PERFORM  CLNN-3000-CLOSE-BROWSE-CUR
+                  THRU  CLNN-3000-CLOSE-BROWSE-CUR-X
+           END-IF.
+
+           IF  WS-FUZZY-BEST-SCORE NOT < L2130-FUZZY-THRESHOLD-PCT
+               MOVE WS-FUZZY-BEST-CLI-ID     TO L2130-MATCHED-CLI-ID
+               MOVE WS-FUZZY-BEST-SCORE      TO L2130-FUZZY-SCORE-PCT
+               SET  L2130-MATCH-FOUND        TO TRUE
+               SET  L2130-MATCH-FUZZY        TO TRUE
+           END-IF.
+
+       2130-5000-FUZZY-MATCH-X.
+           EXIT.
+
+      *--------------------------
+       2130-5100-FUZZY-SCAN-LOOP.
+      *--------------------------
+
+           PERFORM  2130-5200-CALC-SIMILARITY
+              THRU  2130-5200-CALC-SIMILARITY-X.
+
+           IF  WS-FUZZY-SCORE > WS-FUZZY-BEST-SCORE
+               MOVE WS-FUZZY-SCORE           TO WS-FUZZY-BEST-SCORE
+               MOVE RCLNM-CLI-ID             TO WS-FUZZY-BEST-CLI-ID
+           END-IF.
+
+           PERFORM  CLNN-2000-FETCH-NEXT
+              THRU  CLNN-2000-FETCH-NEXT-X.
+
+       2130-5100-FUZZY-SCAN-LOOP-X.
+           EXIT.
+
+      *-----------------------------
+       2130-5200-CALC-SIMILARITY.
+      *-----------------------------
+
+      * SIMPLE POSITIONAL SIMILARITY SCORE - PERCENTAGE OF CHARACTER
+      * POSITIONS THAT AGREE BETWEEN THE INPUT NAME AND THE CANDIDATE,
+      * AVERAGED ACROSS GIVEN NAME AND SURNAME.
+
+           MOVE ZERO                        TO WS-SIML-GIV-MATCH-CNT
+                                                WS-SIML-SUR-MATCH-CNT.
+           MOVE 1                           TO WS-SNDX-IDX.
+
+           PERFORM  2130-5210-CMP-NEXT-CHAR
+              THRU  2130-5210-CMP-NEXT-CHAR-X
+              VARYING WS-SNDX-IDX FROM 1 BY 1
+                UNTIL WS-SNDX-IDX > 25.
+
+           COMPUTE WS-FUZZY-SCORE =
+               ((WS-SIML-GIV-MATCH-CNT + WS-SIML-SUR-MATCH-CNT) * 100)
+                / 50.
+
+       2130-5200-CALC-SIMILARITY-X.
+           EXIT.
+
+      *---------------------------
+       2130-5210-CMP-NEXT-CHAR.
+      *---------------------------
+
+           IF  L2130-CLI-GIV-NM (WS-SNDX-IDX:1) =
+               RCLNM-CLI-GIV-NM (WS-SNDX-IDX:1)
+           AND L2130-CLI-GIV-NM (WS-SNDX-IDX:1) NOT = SPACE
+               ADD 1                        TO WS-SIML-GIV-MATCH-CNT
+           END-IF.
+
+           IF  L2130-CLI-SURNAME (WS-SNDX-IDX:1) =
+               RCLNM-CLI-SURNAME (WS-SNDX-IDX:1)
+           AND L2130-CLI-SURNAME (WS-SNDX-IDX:1) NOT = SPACE
+               ADD 1                        TO WS-SIML-SUR-MATCH-CNT
+           END-IF.
+
+       2130-5210-CMP-NEXT-CHAR-X.
+           EXIT.
+
+      *****************************************************************
+      *  SOUNDEX CALCULATION FOR THE INPUT NAME                        *
+      *****************************************************************
+
+      *-------------------------
+       2130-1000-CALC-SOUNDEX.
+      *-------------------------
+
+           MOVE L2130-CLI-GIV-NM            TO WS-SNDX-INPUT-NM.
+           PERFORM  2130-1100-BUILD-SOUNDEX
+              THRU  2130-1100-BUILD-SOUNDEX-X.
+           MOVE WS-SNDX-BUILD                TO WS-INPUT-GIV-SNDX.
+
+           MOVE L2130-CLI-SURNAME           TO WS-SNDX-INPUT-NM.
+           PERFORM  2130-1100-BUILD-SOUNDEX
+              THRU  2130-1100-BUILD-SOUNDEX-X.
+           MOVE WS-SNDX-BUILD                TO WS-INPUT-SUR-SNDX.
+
+       2130-1000-CALC-SOUNDEX-X.
+           EXIT.
+
+      *-------------------------
+       2130-1100-BUILD-SOUNDEX.
+      *-------------------------
+
+           MOVE SPACES                      TO WS-SNDX-BUILD.
+           MOVE WS-SNDX-INPUT-NM (1:1)       TO WS-SNDX-BUILD (1:1).
+           MOVE '0'                         TO WS-SNDX-LAST-CODE.
+           MOVE 2                           TO WS-SNDX-BLD-IDX.
+           MOVE 2                           TO WS-SNDX-IDX.
+
+           PERFORM  2130-1200-SNDX-NEXT-CHAR
+              THRU  2130-1200-SNDX-NEXT-CHAR-X
+              VARYING WS-SNDX-IDX FROM 2 BY 1
+                UNTIL WS-SNDX-IDX > 25
+                   OR WS-SNDX-BLD-IDX > 4.
+
+       2130-1100-BUILD-SOUNDEX-X.
+           EXIT.
+
+      *---------------------------
+       2130-1200-SNDX-NEXT-CHAR.
+      *---------------------------
+
+           MOVE  '0'                        TO WS-SNDX-CODE.
+
+           EVALUATE WS-SNDX-INPUT-NM (WS-SNDX-IDX:1)
+               WHEN 'B'  WHEN 'F'  WHEN 'P'  WHEN 'V'
+                   MOVE '1'                 TO WS-SNDX-CODE
+               WHEN 'C'  WHEN 'G'  WHEN 'J'  WHEN 'K'
+               WHEN 'Q'  WHEN 'S'  WHEN 'X'  WHEN 'Z'
+                   MOVE '2'                 TO WS-SNDX-CODE
+               WHEN 'D'  WHEN 'T'
+                   MOVE '3'                 TO WS-SNDX-CODE
+               WHEN 'L'
+                   MOVE '4'                 TO WS-SNDX-CODE
+               WHEN 'M'  WHEN 'N'
+                   MOVE '5'                 TO WS-SNDX-CODE
+               WHEN 'R'
+                   MOVE '6'                 TO WS-SNDX-CODE
+               WHEN OTHER
+                   MOVE '0'                 TO WS-SNDX-CODE
+           END-EVALUATE.
+
+           IF  WS-SNDX-CODE NOT = '0'
+           AND WS-SNDX-CODE NOT = WS-SNDX-LAST-CODE
+               MOVE WS-SNDX-CODE  TO WS-SNDX-BUILD (WS-SNDX-BLD-IDX:1)
+               ADD  1                       TO WS-SNDX-BLD-IDX
+           END-IF.
+
+           MOVE WS-SNDX-CODE                TO WS-SNDX-LAST-CODE.
+
+       2130-1200-SNDX-NEXT-CHAR-X.
+           EXIT.
+
+      *****************************************************************
+      **                  END OF COPYBOOK ACPP2130                   **
+      *****************************************************************
