@@ -0,0 +1,112 @@
+      *****************************************************************
+      **  MEMBER :  ACPIRTEX                                         **
+      **  REMARKS:  BATCH I/O ROUTINE FOR THE TRANSLATION TABLE      **
+      **            LOAD/EXPORT EXCHANGE FILE                        **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+979281**  09AUG26  DEV    CREATED FOR TRANSLATION TABLE LOAD/EXPORT  **
+979281**                  UTILITY                                    **
+      *****************************************************************
+
+      *---------------
+       RTEX-1000-READ.
+      *---------------
+
+           MOVE ZERO                   TO WRTEX-SEQ-IO-STATUS.
+
+           READ RTEX-DATA-FILE
+                AT END
+                   MOVE 8               TO WRTEX-SEQ-IO-STATUS
+                   GO TO RTEX-1000-READ-X.
+
+           IF  WRTEX-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  RTEX-9000-HANDLE-ERROR
+                   THRU RTEX-9000-HANDLE-ERROR-X
+           END-IF.
+
+       RTEX-1000-READ-X.
+           EXIT.
+      /
+      *----------------
+       RTEX-2000-WRITE.
+      *----------------
+
+           MOVE ZERO                   TO WRTEX-SEQ-IO-STATUS.
+
+           WRITE RRTEX-SEQ-REC-INFO.
+
+           IF  WRTEX-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  RTEX-9000-HANDLE-ERROR
+                   THRU RTEX-9000-HANDLE-ERROR-X
+           END-IF.
+
+       RTEX-2000-WRITE-X.
+           EXIT.
+      /
+      *---------------------
+       RTEX-3000-OPEN-INPUT.
+      *---------------------
+
+           MOVE ZERO                   TO WRTEX-SEQ-IO-STATUS.
+
+           OPEN INPUT RTEX-DATA-FILE.
+
+           IF  WRTEX-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  RTEX-9000-HANDLE-ERROR
+                   THRU RTEX-9000-HANDLE-ERROR-X
+           END-IF.
+
+       RTEX-3000-OPEN-INPUT-X.
+           EXIT.
+      /
+      *----------------------
+       RTEX-4000-OPEN-OUTPUT.
+      *----------------------
+
+           MOVE ZERO                   TO WRTEX-SEQ-IO-STATUS.
+
+           OPEN OUTPUT RTEX-DATA-FILE.
+
+           IF  WRTEX-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  RTEX-9000-HANDLE-ERROR
+                   THRU RTEX-9000-HANDLE-ERROR-X
+           END-IF.
+
+       RTEX-4000-OPEN-OUTPUT-X.
+           EXIT.
+      /
+      *----------------
+       RTEX-5000-CLOSE.
+      *----------------
+
+           MOVE ZERO                   TO WRTEX-SEQ-IO-STATUS.
+
+           CLOSE RTEX-DATA-FILE.
+
+           IF  WRTEX-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  RTEX-9000-HANDLE-ERROR
+                   THRU RTEX-9000-HANDLE-ERROR-X
+           END-IF.
+
+       RTEX-5000-CLOSE-X.
+           EXIT.
+      /
+      *-----------------------
+       RTEX-9000-HANDLE-ERROR.
+      *-----------------------
+
+           MOVE WRTEX-SEQ-FILE-NAME    TO WGLOB-TABLE-NAME.
+           MOVE WRTEX-SEQ-FILE-STATUS  TO WGLOB-SEQ-FILE-STATUS.
+           MOVE WRTEX-SEQ-IO-COMMAND   TO WGLOB-IO-COMMAND.
+
+           PERFORM  0030-3000-QSAM-ERROR
+               THRU 0030-3000-QSAM-ERROR-X.
+
+       RTEX-9000-HANDLE-ERROR-X.
+           EXIT.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACPIRTEX                    **
+      *****************************************************************
