@@ -0,0 +1,25 @@
+      *****************************************************************
+      **  MEMBER :  ACPAFNDH                                         **
+      **  REMARKS: BATCH I/O ROUTINE USED TO WRITE A RECORD TO THE   **
+      **           RUFND FUND SPLIT EXCEPTION (HOLD) FILE            **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+850426**  09AUG26  DEV    CREATED FOR RUFND SPLIT VALIDATION         **
+      *****************************************************************
+
+      *----------------
+       FNDH-1000-WRITE.
+      *----------------
+
+           MOVE TFCMD-WRITE-RECORD TO WFNDH-SEQ-IO-COMMAND.
+           PERFORM  FNDH-1000-LINK
+               THRU FNDH-1000-LINK-X.
+
+       FNDH-1000-WRITE-X.
+           EXIT.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACPAFNDH                    **
+      *****************************************************************
