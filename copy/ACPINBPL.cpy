@@ -0,0 +1,131 @@
+      *****************************************************************
+      **  MEMBER :  ACPINBPL                                         **
+      **  REMARKS:  BATCH I/O ROUTINE USED TO READ/WRITE THE         **
+      **            NEW BUSINESS PIPELINE SUMMARY EXTRACT FILE       **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+6ZP3FB**  09AUG26  DEV    CREATED FOR NEW BUSINESS PIPELINE EXTRACT  **
+      *****************************************************************
+
+      *------------
+       NBPL-1000-READ.
+      *------------
+
+           MOVE ZERO                 TO WNBPL-SEQ-IO-STATUS.
+
+           READ NBPL-DATA-FILE
+                AT END
+                MOVE 8               TO WNBPL-SEQ-IO-STATUS
+                GO TO NBPL-1000-READ-X.
+
+           IF  RNBPL-SEQ-REC-INFO EQUAL HIGH-VALUES
+               MOVE 8                TO WNBPL-SEQ-IO-STATUS
+           END-IF.
+
+           IF  WNBPL-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  NBPL-9000-HANDLE-ERROR
+                   THRU NBPL-9000-HANDLE-ERROR-X
+           END-IF.
+
+       NBPL-1000-READ-X.
+           EXIT.
+      /
+      *-------------
+       NBPL-2000-WRITE.
+      *-------------
+
+           MOVE ZERO                 TO WNBPL-SEQ-IO-STATUS.
+
+           WRITE RNBPL-SEQ-REC-INFO.
+
+           IF  WNBPL-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  NBPL-9000-HANDLE-ERROR
+                   THRU NBPL-9000-HANDLE-ERROR-X
+           END-IF.
+
+       NBPL-2000-WRITE-X.
+           EXIT.
+      /
+      *-----------------
+       NBPL-3000-OPEN-INPUT.
+      *-----------------
+
+           MOVE ZERO                   TO WNBPL-SEQ-IO-STATUS.
+
+           OPEN INPUT NBPL-DATA-FILE.
+
+           IF  WNBPL-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  NBPL-9000-HANDLE-ERROR
+                   THRU NBPL-9000-HANDLE-ERROR-X
+           END-IF.
+
+       NBPL-3000-OPEN-INPUT-X.
+           EXIT.
+      /
+      *------------------
+       NBPL-4000-OPEN-OUTPUT.
+      *------------------
+
+           MOVE ZERO                   TO WNBPL-SEQ-IO-STATUS.
+
+           OPEN OUTPUT NBPL-DATA-FILE.
+
+           IF  WNBPL-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  NBPL-9000-HANDLE-ERROR
+                   THRU NBPL-9000-HANDLE-ERROR-X
+           END-IF.
+
+       NBPL-4000-OPEN-OUTPUT-X.
+           EXIT.
+      /
+      *------------
+       NBPL-5000-CLOSE.
+      *------------
+
+           MOVE ZERO                   TO WNBPL-SEQ-IO-STATUS.
+
+           CLOSE NBPL-DATA-FILE.
+
+           IF  WNBPL-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  NBPL-9000-HANDLE-ERROR
+                   THRU NBPL-9000-HANDLE-ERROR-X
+           END-IF.
+
+       NBPL-5000-CLOSE-X.
+           EXIT.
+      /
+      *------------------
+       NBPL-6000-OPEN-EXTEND.
+      *------------------
+
+           MOVE ZERO                   TO WNBPL-SEQ-IO-STATUS.
+
+           OPEN EXTEND NBPL-DATA-FILE.
+
+           IF  WNBPL-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  NBPL-9000-HANDLE-ERROR
+                   THRU NBPL-9000-HANDLE-ERROR-X
+           END-IF.
+
+       NBPL-6000-OPEN-EXTEND-X.
+           EXIT.
+      /
+      *-------------------
+       NBPL-9000-HANDLE-ERROR.
+      *-------------------
+
+           MOVE WNBPL-SEQ-FILE-NAME    TO WGLOB-TABLE-NAME.
+           MOVE WNBPL-SEQ-FILE-STATUS  TO WGLOB-SEQ-FILE-STATUS.
+           MOVE WNBPL-SEQ-IO-COMMAND   TO WGLOB-IO-COMMAND.
+
+           PERFORM  0030-3000-QSAM-ERROR
+               THRU 0030-3000-QSAM-ERROR-X.
+
+       NBPL-9000-HANDLE-ERROR-X.
+           EXIT.
+
+      *****************************************************************
+      **  END OF COPYBOOK ACPINBPL                                   **
+      *****************************************************************
