@@ -0,0 +1,26 @@
+      *****************************************************************
+      **  MEMBER :  ACPNUCVG                                         **
+      **  REMARKS: BATCH I/O ROUTINE USED TO OPEN THE RUCVG          **
+      **           APPLICATION UPLOAD COVERAGE EXTRACT FILE FOR      **
+      **           INPUT                                             **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+774993**  09AUG26  DEV    CREATED FOR NEW BUSINESS PIPELINE EXTRACT  **
+      *****************************************************************
+
+      *---------------------
+       UCVG-3000-OPEN-INPUT.
+      *---------------------
+
+           MOVE TFCMD-OPEN-I-FILE  TO WUCVG-SEQ-IO-COMMAND.
+           PERFORM  UCVG-1000-LINK
+               THRU UCVG-1000-LINK-X.
+
+       UCVG-3000-OPEN-INPUT-X.
+           EXIT.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACPNUCVG                    **
+      *****************************************************************
