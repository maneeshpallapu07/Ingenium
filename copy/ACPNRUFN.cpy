@@ -0,0 +1,25 @@
+      *****************************************************************
+      **  MEMBER :  ACPNRUFN                                         **
+      **  REMARKS: BATCH I/O ROUTINE USED TO OPEN THE RUFND FUND     **
+      **           ALLOCATION EXTRACT FILE FOR INPUT                 **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+850426**  09AUG26  DEV    CREATED FOR RUFND SPLIT VALIDATION         **
+      *****************************************************************
+
+      *---------------------
+       RUFN-3000-OPEN-INPUT.
+      *---------------------
+
+           MOVE TFCMD-OPEN-I-FILE  TO WRUFN-SEQ-IO-COMMAND.
+           PERFORM  RUFN-1000-LINK
+               THRU RUFN-1000-LINK-X.
+
+       RUFN-3000-OPEN-INPUT-X.
+           EXIT.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACPNRUFN                    **
+      *****************************************************************
