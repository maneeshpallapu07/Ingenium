@@ -0,0 +1,20 @@
+      *****************************************************************
+      **  MEMBER :  ACSWBENH                                         **
+      **  REMARKS:  I/O WORK AREA FOR THE RUBEN BENEFICIARY PERCENT  **
+      **            EXCEPTION (HOLD) EXTRACT FILE                    **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+34530P**  09AUG26  DEV    CREATED FOR RUBEN PERCENT VALIDATION       **
+      *****************************************************************
+
+       01  WBENH-SEQ-IO-WORK-AREA.
+           05  WBENH-SEQ-IO-COMMAND      PIC X(02).
+           05  WBENH-SEQ-IO-STATUS       PIC X(02).
+           05  WBENH-SEQ-FILE-STATUS     PIC X(02).
+           05  WBENH-SEQ-FILE-NAME       PIC X(08)  VALUE 'BENH'.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACSWBENH                    **
+      *****************************************************************
