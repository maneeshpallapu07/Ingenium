@@ -0,0 +1,22 @@
+      *****************************************************************
+      **  MEMBER :  ACSWUCNV                                         **
+      **  REMARKS:  I/O WORK AREA FOR THE RUCNV APPLICATION UPLOAD   **
+      **            POLICY CONVERSION EXTRACT FILE (INPUT TO THE     **
+      **            POLICY CONVERSION CROSS-REFERENCE REPORT)        **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+XJ9026**  09AUG26  DEV    NEW MEMBER FOR POLICY CONVERSION           **
+      *****************************************************************
+
+       01  WUCNV-SEQ-IO-WORK-AREA.
+           05  WUCNV-SEQ-IO-COMMAND      PIC X(02).
+           05  WUCNV-SEQ-IO-STATUS       PIC X(02).
+               88  WUCNV-SEQ-IO-EOF             VALUE 'EF'.
+           05  WUCNV-SEQ-FILE-STATUS     PIC X(02).
+           05  WUCNV-SEQ-FILE-NAME       PIC X(08)  VALUE 'RUCNV'.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACSWUCNV                    **
+      *****************************************************************
