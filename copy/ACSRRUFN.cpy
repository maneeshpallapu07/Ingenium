@@ -0,0 +1,17 @@
+      *****************************************************************
+      **  MEMBER :  ACSRRUFN                                         **
+      **  REMARKS:  RECORD LAYOUT FOR THE                            **
+      **            UPLOAD FUND ALLOC EXTRACT FILE (DRIVER FOR THE   **
+      **            NEW BUSINESS PIPELINE EXTRACT)                   **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+1QPQNB**  09AUG26  DEV    CREATED FOR NEW BUSINESS PIPELINE EXTRACT  **
+      *****************************************************************
+
+       COPY ACFRUFND.
+
+      *****************************************************************
+      **  END OF COPYBOOK ACSRRUFN                                   **
+      *****************************************************************
