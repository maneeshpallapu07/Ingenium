@@ -0,0 +1,26 @@
+      *****************************************************************
+      **  MEMBER :  ACPNRCVX                                         **
+      **  REMARKS: BATCH I/O ROUTINE USED TO OPEN THE POLICY         **
+      **           CONVERSION CROSS-REFERENCE REPORT EXTRACT FOR     **
+      **           OUTPUT                                            **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+XJ9026**  09AUG26  DEV    NEW MEMBER FOR POLICY CONVERSION           **
+      *****************************************************************
+
+      *-------------------------
+       RCVX-3000-OPEN-OUTPUT.
+      *-------------------------
+
+           MOVE TFCMD-OPEN-O-FILE  TO WRCVX-SEQ-IO-COMMAND.
+           PERFORM  RCVX-1000-LINK
+               THRU RCVX-1000-LINK-X.
+
+       RCVX-3000-OPEN-OUTPUT-X.
+           EXIT.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACPNRCVX                    **
+      *****************************************************************
