@@ -0,0 +1,44 @@
+      *****************************************************************
+      **  MEMBER :  ACPACNFX                                         **
+      **  REMARKS:  CALL TO PROGRAM ASRQCNFX                         **
+      **            BATCH I/O ROUTINE USED TO WRITE THE CONFIRMATION-**
+      **            CALL FOLLOW-UP QUEUE EXTRACT                     **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+758844**  09AUG26  DEV    NEW MEMBER FOR CONFIRMATION-CALL FOLLOW-UP  **
+      *****************************************************************
+
+      *----------------
+       CNFX-1000-WRITE.
+      *----------------
+
+           MOVE TFCMD-WRITE-RECORD TO WCNFX-SEQ-IO-COMMAND.
+           PERFORM  CNFX-1000-LINK
+               THRU CNFX-1000-LINK-X.
+
+       CNFX-1000-WRITE-X.
+           EXIT.
+
+       CNFX-1000-LINK.
+
+           MOVE WGLOB-PREV-PGM-ID       TO WPGWS-PREV-PGM-ID.
+           MOVE WPGWS-CRNT-PGM-ID       TO WGLOB-PREV-PGM-ID.
+
+           MOVE 'ASRQCNFX'              TO WPGWS-CALL-PGM-ID.
+           MOVE WPGWS-CALL-PGM-ID       TO WGLOB-CRNT-PGM-ID.
+
+           CALL WPGWS-CALL-PGM-ID USING WGLOB-GLOBAL-AREA
+                                        WCNFX-SEQ-IO-WORK-AREA
+                                        RCNFX-SEQ-REC-INFO.
+
+           MOVE WPGWS-CRNT-PGM-ID       TO WGLOB-CRNT-PGM-ID.
+           MOVE WPGWS-PREV-PGM-ID       TO WGLOB-PREV-PGM-ID.
+
+       CNFX-1000-LINK-X.
+           EXIT.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACPACNFX                    **
+      *****************************************************************
