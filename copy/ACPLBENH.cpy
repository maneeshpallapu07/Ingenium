@@ -0,0 +1,35 @@
+      *****************************************************************
+      **  MEMBER :  ACPLBENH                                         **
+      **  REMARKS:  CALL TO PROGRAM ASRQBENH                         **
+      **            BATCH I/O PROGRAM FOR PROCESSING THE RUBEN       **
+      **            BENEFICIARY PERCENT EXCEPTION (HOLD) FILE        **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+34530P**  09AUG26  DEV    CREATED FOR RUBEN PERCENT VALIDATION       **
+      *****************************************************************
+
+      *---------------
+       BENH-1000-LINK.
+      *---------------
+
+           MOVE WGLOB-PREV-PGM-ID       TO WPGWS-PREV-PGM-ID.
+           MOVE WPGWS-CRNT-PGM-ID       TO WGLOB-PREV-PGM-ID.
+
+           MOVE 'ASRQBENH'              TO WPGWS-CALL-PGM-ID.
+           MOVE WPGWS-CALL-PGM-ID       TO WGLOB-CRNT-PGM-ID.
+
+           CALL WPGWS-CALL-PGM-ID USING WGLOB-GLOBAL-AREA
+                                        WBENH-SEQ-IO-WORK-AREA
+                                        RBENH-SEQ-REC-INFO.
+
+           MOVE WPGWS-CRNT-PGM-ID       TO WGLOB-CRNT-PGM-ID.
+           MOVE WPGWS-PREV-PGM-ID       TO WGLOB-PREV-PGM-ID.
+
+       BENH-1000-LINK-X.
+           EXIT.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACPLBENH                    **
+      *****************************************************************
