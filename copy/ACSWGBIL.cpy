@@ -0,0 +1,22 @@
+      *****************************************************************
+      **  MEMBER :  ACSWGBIL                                         **
+      **  REMARKS:  I/O WORK AREA FOR THE INCOMING GROUP/BULK        **
+      **            BILLING REMITTANCE DETAIL EXTRACT FILE (INPUT    **
+      **            TO THE BULK BILLING RECONCILIATION REPORT)       **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+636180**  09AUG26  DEV    CREATED FOR BULK BILLING RECONCILIATION    **
+      *****************************************************************
+
+       01  WGBIL-SEQ-IO-WORK-AREA.
+           05  WGBIL-SEQ-IO-COMMAND      PIC X(02).
+           05  WGBIL-SEQ-IO-STATUS       PIC X(02).
+               88  WGBIL-SEQ-IO-EOF             VALUE 'EF'.
+           05  WGBIL-SEQ-FILE-STATUS     PIC X(02).
+           05  WGBIL-SEQ-FILE-NAME       PIC X(08)  VALUE 'GBIL'.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACSWGBIL                    **
+      *****************************************************************
