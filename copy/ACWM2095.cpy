@@ -0,0 +1,37 @@
+      *****************************************************************
+      **  MEMBER :  ACWM2095                                         **
+      **  REMARKS:  MAP INTERFACE RECORD FOR THE UPLOAD FIELD /       **
+      **            TRANSLATION TABLE CROSS-REFERENCE INQUIRY         **
+      **            TRANSACTION UFXR (PROGRAM ASOM2095).              **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+VJ1999**  09AUG26  DEV    CREATED FOR UFLD/UTTB CROSS-REFERENCE       **
+VJ1999**                  INQUIRY                                     **
+      *****************************************************************
+
+       01  MIR-PARM-AREA.
+           05  MIR-BUS-FCN-ID                 PIC X(04).
+           05  MIR-UPLD-FLD-STRUCT-NM         PIC X(20).
+           05  MIR-UPLD-FLD-APEX-NM           PIC X(20).
+           05  MIR-UPLD-FLD-TYP-CD            PIC X(01).
+           05  MIR-UPLD-FLD-FILE-CD           PIC X(04).
+           05  MIR-UPLD-FLD-NM                PIC X(18).
+           05  MIR-UPLD-TTBL-TYP-ID           PIC X(05).
+           05  MIR-UFXR-ENTRY-CNT             PIC S9(04) COMP.
+           05  MIR-UPLD-TTBL-VALU-ID-T        OCCURS 12 TIMES
+                                               PIC X(25).
+           05  MIR-UPLD-TTBL-VALU-TXT-T       OCCURS 12 TIMES
+                                               PIC X(25).
+           05  MIR-UPLD-TTBL-EFF-DT-T         OCCURS 12 TIMES
+                                               PIC X(10).
+           05  MIR-UPLD-TTBL-EXP-DT-T         OCCURS 12 TIMES
+                                               PIC X(10).
+           05  MIR-UPLD-TTBL-CURR-SW-T        OCCURS 12 TIMES
+                                               PIC X(01).
+               88  MIR-UPLD-TTBL-CURRENT           VALUE 'Y'.
+               88  MIR-UPLD-TTBL-NOT-CURRENT       VALUE 'N'.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACWM2095                    **
+      *****************************************************************
