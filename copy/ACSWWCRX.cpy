@@ -0,0 +1,20 @@
+      *****************************************************************
+      **  MEMBER :  ACSWWCRX                                         **
+      **  REMARKS:  I/O WORK AREA FOR THE WIRE TRANSFER/APPLICATION  **
+      **            RECONCILIATION EXCEPTION (HOLD) EXTRACT FILE     **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+86074G**  09AUG26  DEV    CREATED FOR WIRE-TRANSFER RECONCILIATION   **
+      *****************************************************************
+
+       01  WWCRX-SEQ-IO-WORK-AREA.
+           05  WWCRX-SEQ-IO-COMMAND      PIC X(02).
+           05  WWCRX-SEQ-IO-STATUS       PIC X(02).
+           05  WWCRX-SEQ-FILE-STATUS     PIC X(02).
+           05  WWCRX-SEQ-FILE-NAME       PIC X(08)  VALUE 'WCRX'.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACSWWCRX                    **
+      *****************************************************************
