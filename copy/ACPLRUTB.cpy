@@ -0,0 +1,37 @@
+      *****************************************************************
+      **  MEMBER :  ACPLRUTB                                         **
+      **  REMARKS:  CALL TO PROGRAM ASRQRUTB                         **
+      **            BATCH I/O PROGRAM FOR THE SEQUENTIAL SCAN OF     **
+      **            RUTTB UPLOAD TRANSLATION TABLE ROWS, FOR THE     **
+      **            TRANSLATION TABLE EXPORT UTILITY                 **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+979281**  09AUG26  DEV    CREATED FOR TRANSLATION TABLE LOAD/EXPORT  **
+979281**                  UTILITY                                    **
+      *****************************************************************
+
+      *---------------
+       RUTB-1000-LINK.
+      *---------------
+
+           MOVE WGLOB-PREV-PGM-ID       TO WPGWS-PREV-PGM-ID.
+           MOVE WPGWS-CRNT-PGM-ID       TO WGLOB-PREV-PGM-ID.
+
+           MOVE 'ASRQRUTB'              TO WPGWS-CALL-PGM-ID.
+           MOVE WPGWS-CALL-PGM-ID       TO WGLOB-CRNT-PGM-ID.
+
+           CALL WPGWS-CALL-PGM-ID USING WGLOB-GLOBAL-AREA
+                                        WRUTB-SEQ-IO-WORK-AREA
+                                        RUTTB-REC-INFO.
+
+           MOVE WPGWS-CRNT-PGM-ID       TO WGLOB-CRNT-PGM-ID.
+           MOVE WPGWS-PREV-PGM-ID       TO WGLOB-PREV-PGM-ID.
+
+       RUTB-1000-LINK-X.
+           EXIT.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACPLRUTB                    **
+      *****************************************************************
