@@ -0,0 +1,19 @@
+      *****************************************************************
+      **  MEMBER :  ACSS2120                                         **
+      **  REMARKS:  SELECT/ASSIGN CLAUSE FOR THE APEX TO NBS IMPORT  **
+      **            MESSAGE EXTRACT SEQUENTIAL FILE                  **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+32142Q**  09AUG26  DEV    CREATED FOR SOURCE FIELD DIFF ON REPORT    **
+      *****************************************************************
+
+           SELECT  2120-DATA-FILE  ASSIGN       TO ACS2120
+                                   ORGANIZATION IS SEQUENTIAL
+                                   FILE STATUS  IS
+                                       W2120-SEQ-FILE-STATUS.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACSS2120                    **
+      *****************************************************************
