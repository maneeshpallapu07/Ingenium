@@ -0,0 +1,36 @@
+      *****************************************************************
+      **  MEMBER :  ACPLGBRX                                         **
+      **  REMARKS:  CALL TO PROGRAM ASRQGBRX                         **
+      **            BATCH I/O PROGRAM FOR PROCESSING THE GROUP/BULK  **
+      **            BILLING RECONCILIATION EXCEPTION (HOLD) EXTRACT  **
+      **            FILE                                              **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+636180**  09AUG26  DEV    CREATED FOR BULK BILLING RECONCILIATION    **
+      *****************************************************************
+
+      *---------------
+       GBRX-1000-LINK.
+      *---------------
+
+           MOVE WGLOB-PREV-PGM-ID       TO WPGWS-PREV-PGM-ID.
+           MOVE WPGWS-CRNT-PGM-ID       TO WGLOB-PREV-PGM-ID.
+
+           MOVE 'ASRQGBRX'              TO WPGWS-CALL-PGM-ID.
+           MOVE WPGWS-CALL-PGM-ID       TO WGLOB-CRNT-PGM-ID.
+
+           CALL WPGWS-CALL-PGM-ID USING WGLOB-GLOBAL-AREA
+                                        WGBRX-SEQ-IO-WORK-AREA
+                                        RGBRX-SEQ-REC-INFO.
+
+           MOVE WPGWS-CRNT-PGM-ID       TO WGLOB-CRNT-PGM-ID.
+           MOVE WPGWS-PREV-PGM-ID       TO WGLOB-PREV-PGM-ID.
+
+       GBRX-1000-LINK-X.
+           EXIT.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACPLGBRX                    **
+      *****************************************************************
