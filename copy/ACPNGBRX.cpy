@@ -0,0 +1,26 @@
+      *****************************************************************
+      **  MEMBER :  ACPNGBRX                                         **
+      **  REMARKS: BATCH I/O ROUTINE USED TO OPEN THE GROUP/BULK     **
+      **           BILLING RECONCILIATION EXCEPTION (HOLD) EXTRACT   **
+      **           FILE FOR OUTPUT                                   **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+636180**  09AUG26  DEV    CREATED FOR BULK BILLING RECONCILIATION    **
+      *****************************************************************
+
+      *----------------------
+       GBRX-3000-OPEN-OUTPUT.
+      *----------------------
+
+           MOVE TFCMD-OPEN-O-FILE  TO WGBRX-SEQ-IO-COMMAND.
+           PERFORM  GBRX-1000-LINK
+               THRU GBRX-1000-LINK-X.
+
+       GBRX-3000-OPEN-OUTPUT-X.
+           EXIT.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACPNGBRX                    **
+      *****************************************************************
