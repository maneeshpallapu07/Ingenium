@@ -0,0 +1,25 @@
+      *****************************************************************
+      **  MEMBER :  ACPNXMLE                                         **
+      **  REMARKS: BATCH I/O ROUTINE USED TO OPEN THE RXMLE XML      **
+      **           MESSAGE EXTRACT FILE FOR INPUT                    **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+EX0531**  09AUG26  DEV    CREATED FOR CROSS-CHANNEL UPLOAD DASHBOARD **
+      *****************************************************************
+
+      *---------------------
+       XMLE-3000-OPEN-INPUT.
+      *---------------------
+
+           MOVE TFCMD-OPEN-I-FILE  TO WXMLE-SEQ-IO-COMMAND.
+           PERFORM  XMLE-1000-LINK
+               THRU XMLE-1000-LINK-X.
+
+       XMLE-3000-OPEN-INPUT-X.
+           EXIT.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACPNXMLE                    **
+      *****************************************************************
