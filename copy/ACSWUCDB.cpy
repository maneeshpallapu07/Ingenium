@@ -0,0 +1,20 @@
+      *****************************************************************
+      **  MEMBER :  ACSWUCDB                                         **
+      **  REMARKS:  I/O WORK AREA FOR THE CROSS-CHANNEL UPLOAD       **
+      **            DASHBOARD EXTRACT FILE                           **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+EX0531**  09AUG26  DEV    CREATED FOR CROSS-CHANNEL UPLOAD DASHBOARD **
+      *****************************************************************
+
+       01  WUCDB-SEQ-IO-WORK-AREA.
+           05  WUCDB-SEQ-IO-COMMAND      PIC X(02).
+           05  WUCDB-SEQ-IO-STATUS       PIC X(02).
+           05  WUCDB-SEQ-FILE-STATUS     PIC X(02).
+           05  WUCDB-SEQ-FILE-NAME       PIC X(08)  VALUE 'UCDB'.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACSWUCDB                    **
+      *****************************************************************
