@@ -0,0 +1,26 @@
+      *****************************************************************
+      **  MEMBER :  ACPAUCLI                                         **
+      **  REMARKS: BATCH I/O ROUTINE USED TO READ THE NEXT RECORD    **
+      **           FROM THE RUCLI APPLICATION UPLOAD CLIENT EXTRACT  **
+      **           FILE                                              **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+774993**  09AUG26  DEV    CREATED FOR NEW BUSINESS PIPELINE EXTRACT  **
+      *****************************************************************
+
+      *---------------
+       UCLI-1000-READ.
+      *---------------
+
+           MOVE TFCMD-READ-NEXT   TO WUCLI-SEQ-IO-COMMAND.
+           PERFORM  UCLI-1000-LINK
+               THRU UCLI-1000-LINK-X.
+
+       UCLI-1000-READ-X.
+           EXIT.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACPAUCLI                    **
+      *****************************************************************
