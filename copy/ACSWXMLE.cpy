@@ -0,0 +1,22 @@
+      *****************************************************************
+      **  MEMBER :  ACSWXMLE                                         **
+      **  REMARKS:  I/O WORK AREA FOR THE RXMLE XML MESSAGE EXTRACT  **
+      **            FILE (INPUT TO THE CROSS-CHANNEL UPLOAD          **
+      **            DASHBOARD)                                       **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+EX0531**  09AUG26  DEV    CREATED FOR CROSS-CHANNEL UPLOAD DASHBOARD **
+      *****************************************************************
+
+       01  WXMLE-SEQ-IO-WORK-AREA.
+           05  WXMLE-SEQ-IO-COMMAND      PIC X(02).
+           05  WXMLE-SEQ-IO-STATUS       PIC X(02).
+               88  WXMLE-SEQ-IO-EOF             VALUE 'EF'.
+           05  WXMLE-SEQ-FILE-STATUS     PIC X(02).
+           05  WXMLE-SEQ-FILE-NAME       PIC X(08)  VALUE 'RXMLE'.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACSWXMLE                    **
+      *****************************************************************
