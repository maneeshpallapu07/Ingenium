@@ -0,0 +1,131 @@
+      *****************************************************************
+      **  MEMBER :  ACPIFNDH                                         **
+      **  REMARKS:  BATCH I/O ROUTINE USED TO READ/WRITE THE         **
+      **            FUNDS-NOT-RECEIVED HOLD EXTRACT FILE             **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+9CN5UP**  09AUG26  DEV    CREATED FOR FUNDS-NOT-RECEIVED HOLD PROCESS**
+      *****************************************************************
+
+      *------------
+       FNDH-1000-READ.
+      *------------
+
+           MOVE ZERO                 TO WFNDH-SEQ-IO-STATUS.
+
+           READ FNDH-DATA-FILE
+                AT END
+                MOVE 8               TO WFNDH-SEQ-IO-STATUS
+                GO TO FNDH-1000-READ-X.
+
+           IF  RFNDH-SEQ-REC-INFO EQUAL HIGH-VALUES
+               MOVE 8                TO WFNDH-SEQ-IO-STATUS
+           END-IF.
+
+           IF  WFNDH-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  FNDH-9000-HANDLE-ERROR
+                   THRU FNDH-9000-HANDLE-ERROR-X
+           END-IF.
+
+       FNDH-1000-READ-X.
+           EXIT.
+      /
+      *-------------
+       FNDH-2000-WRITE.
+      *-------------
+
+           MOVE ZERO                 TO WFNDH-SEQ-IO-STATUS.
+
+           WRITE RFNDH-SEQ-REC-INFO.
+
+           IF  WFNDH-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  FNDH-9000-HANDLE-ERROR
+                   THRU FNDH-9000-HANDLE-ERROR-X
+           END-IF.
+
+       FNDH-2000-WRITE-X.
+           EXIT.
+      /
+      *-----------------
+       FNDH-3000-OPEN-INPUT.
+      *-----------------
+
+           MOVE ZERO                   TO WFNDH-SEQ-IO-STATUS.
+
+           OPEN INPUT FNDH-DATA-FILE.
+
+           IF  WFNDH-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  FNDH-9000-HANDLE-ERROR
+                   THRU FNDH-9000-HANDLE-ERROR-X
+           END-IF.
+
+       FNDH-3000-OPEN-INPUT-X.
+           EXIT.
+      /
+      *------------------
+       FNDH-4000-OPEN-OUTPUT.
+      *------------------
+
+           MOVE ZERO                   TO WFNDH-SEQ-IO-STATUS.
+
+           OPEN OUTPUT FNDH-DATA-FILE.
+
+           IF  WFNDH-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  FNDH-9000-HANDLE-ERROR
+                   THRU FNDH-9000-HANDLE-ERROR-X
+           END-IF.
+
+       FNDH-4000-OPEN-OUTPUT-X.
+           EXIT.
+      /
+      *------------
+       FNDH-5000-CLOSE.
+      *------------
+
+           MOVE ZERO                   TO WFNDH-SEQ-IO-STATUS.
+
+           CLOSE FNDH-DATA-FILE.
+
+           IF  WFNDH-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  FNDH-9000-HANDLE-ERROR
+                   THRU FNDH-9000-HANDLE-ERROR-X
+           END-IF.
+
+       FNDH-5000-CLOSE-X.
+           EXIT.
+      /
+      *------------------
+       FNDH-6000-OPEN-EXTEND.
+      *------------------
+
+           MOVE ZERO                   TO WFNDH-SEQ-IO-STATUS.
+
+           OPEN EXTEND FNDH-DATA-FILE.
+
+           IF  WFNDH-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  FNDH-9000-HANDLE-ERROR
+                   THRU FNDH-9000-HANDLE-ERROR-X
+           END-IF.
+
+       FNDH-6000-OPEN-EXTEND-X.
+           EXIT.
+      /
+      *-------------------
+       FNDH-9000-HANDLE-ERROR.
+      *-------------------
+
+           MOVE WFNDH-SEQ-FILE-NAME    TO WGLOB-TABLE-NAME.
+           MOVE WFNDH-SEQ-FILE-STATUS  TO WGLOB-SEQ-FILE-STATUS.
+           MOVE WFNDH-SEQ-IO-COMMAND   TO WGLOB-IO-COMMAND.
+
+           PERFORM  0030-3000-QSAM-ERROR
+               THRU 0030-3000-QSAM-ERROR-X.
+
+       FNDH-9000-HANDLE-ERROR-X.
+           EXIT.
+
+      *****************************************************************
+      **  END OF COPYBOOK ACPIFNDH                                   **
+      *****************************************************************
