@@ -0,0 +1,42 @@
+      *****************************************************************
+      **  MEMBER :  ACPLMIBI                                         **
+      **  REMARKS:  EXTENSION POINT USED DURING APEX-TO-NBS          **
+      **            CONVERSION TO TRIGGER AN OUTBOUND MEDICAL         **
+      **            INFORMATION BUREAU (MIB) INQUIRY WHEN THE        **
+      **            CONVERTED CLIENT'S MIB INDICATOR IS NOT CLEARED  **
+      **            AND THE FACE AMOUNT IS AT OR ABOVE THE INQUIRY   **
+      **            THRESHOLD.  THE ACTUAL MIB SWITCH INTERFACE IS   **
+      **            SUPPLIED BY ASRQMIBI - TODAY IT ONLY LOGS THE    **
+      **            REQUEST AND RETURNS A PENDING RESULT.            **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+215519**  09AUG26  DEV    CREATED AS MIB INQUIRY EXTENSION POINT     **
+      *****************************************************************
+
+      *-------------------
+       MIBI-1000-INQUIRE.
+      *-------------------
+
+           MOVE WGLOB-PREV-PGM-ID       TO WPGWS-PREV-PGM-ID.
+           MOVE WPGWS-CRNT-PGM-ID       TO WGLOB-PREV-PGM-ID.
+
+           MOVE 'ASRQMIBI'              TO WPGWS-CALL-PGM-ID.
+           MOVE WPGWS-CALL-PGM-ID       TO WGLOB-CRNT-PGM-ID.
+
+           CALL WPGWS-CALL-PGM-ID USING WGLOB-GLOBAL-AREA
+                                        WMIBI-APP-ID
+                                        WMIBI-CLI-ID
+                                        WMIBI-FACE-AMT
+                                        WMIBI-RESULT-CD.
+
+           MOVE WPGWS-CRNT-PGM-ID       TO WGLOB-CRNT-PGM-ID.
+           MOVE WPGWS-PREV-PGM-ID       TO WGLOB-PREV-PGM-ID.
+
+       MIBI-1000-INQUIRE-X.
+           EXIT.
+
+      *****************************************************************
+      **                 END OF COPYBOOK ACPLMIBI                    **
+      *****************************************************************
