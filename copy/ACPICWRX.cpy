@@ -0,0 +1,132 @@
+      *****************************************************************
+      **  MEMBER :  ACPICWRX                                         **
+      **  REMARKS:  BATCH I/O ROUTINE USED TO READ/WRITE THE         **
+      **            CASH-WITH-APP RECEIPT RECONCILIATION EXCEPTION   **
+      **            (HOLD) EXTRACT FILE                              **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+2T6A78**  09AUG26  DEV    CREATED FOR CWA RECEIPT RECONCILIATION     **
+      *****************************************************************
+
+      *------------
+       CWRX-1000-READ.
+      *------------
+
+           MOVE ZERO                 TO WCWRX-SEQ-IO-STATUS.
+
+           READ CWRX-DATA-FILE
+                AT END
+                MOVE 8               TO WCWRX-SEQ-IO-STATUS
+                GO TO CWRX-1000-READ-X.
+
+           IF  RCWRX-SEQ-REC-INFO EQUAL HIGH-VALUES
+               MOVE 8                TO WCWRX-SEQ-IO-STATUS
+           END-IF.
+
+           IF  WCWRX-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  CWRX-9000-HANDLE-ERROR
+                   THRU CWRX-9000-HANDLE-ERROR-X
+           END-IF.
+
+       CWRX-1000-READ-X.
+           EXIT.
+      /
+      *-------------
+       CWRX-2000-WRITE.
+      *-------------
+
+           MOVE ZERO                 TO WCWRX-SEQ-IO-STATUS.
+
+           WRITE RCWRX-SEQ-REC-INFO.
+
+           IF  WCWRX-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  CWRX-9000-HANDLE-ERROR
+                   THRU CWRX-9000-HANDLE-ERROR-X
+           END-IF.
+
+       CWRX-2000-WRITE-X.
+           EXIT.
+      /
+      *-----------------
+       CWRX-3000-OPEN-INPUT.
+      *-----------------
+
+           MOVE ZERO                   TO WCWRX-SEQ-IO-STATUS.
+
+           OPEN INPUT CWRX-DATA-FILE.
+
+           IF  WCWRX-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  CWRX-9000-HANDLE-ERROR
+                   THRU CWRX-9000-HANDLE-ERROR-X
+           END-IF.
+
+       CWRX-3000-OPEN-INPUT-X.
+           EXIT.
+      /
+      *------------------
+       CWRX-4000-OPEN-OUTPUT.
+      *------------------
+
+           MOVE ZERO                   TO WCWRX-SEQ-IO-STATUS.
+
+           OPEN OUTPUT CWRX-DATA-FILE.
+
+           IF  WCWRX-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  CWRX-9000-HANDLE-ERROR
+                   THRU CWRX-9000-HANDLE-ERROR-X
+           END-IF.
+
+       CWRX-4000-OPEN-OUTPUT-X.
+           EXIT.
+      /
+      *------------
+       CWRX-5000-CLOSE.
+      *------------
+
+           MOVE ZERO                   TO WCWRX-SEQ-IO-STATUS.
+
+           CLOSE CWRX-DATA-FILE.
+
+           IF  WCWRX-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  CWRX-9000-HANDLE-ERROR
+                   THRU CWRX-9000-HANDLE-ERROR-X
+           END-IF.
+
+       CWRX-5000-CLOSE-X.
+           EXIT.
+      /
+      *------------------
+       CWRX-6000-OPEN-EXTEND.
+      *------------------
+
+           MOVE ZERO                   TO WCWRX-SEQ-IO-STATUS.
+
+           OPEN EXTEND CWRX-DATA-FILE.
+
+           IF  WCWRX-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM  CWRX-9000-HANDLE-ERROR
+                   THRU CWRX-9000-HANDLE-ERROR-X
+           END-IF.
+
+       CWRX-6000-OPEN-EXTEND-X.
+           EXIT.
+      /
+      *-------------------
+       CWRX-9000-HANDLE-ERROR.
+      *-------------------
+
+           MOVE WCWRX-SEQ-FILE-NAME    TO WGLOB-TABLE-NAME.
+           MOVE WCWRX-SEQ-FILE-STATUS  TO WGLOB-SEQ-FILE-STATUS.
+           MOVE WCWRX-SEQ-IO-COMMAND   TO WGLOB-IO-COMMAND.
+
+           PERFORM  0030-3000-QSAM-ERROR
+               THRU 0030-3000-QSAM-ERROR-X.
+
+       CWRX-9000-HANDLE-ERROR-X.
+           EXIT.
+
+      *****************************************************************
+      **  END OF COPYBOOK ACPICWRX                                   **
+      *****************************************************************
